@@ -0,0 +1,675 @@
+      ******************************************************************
+      * Program     : CBSTM03A.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Generate per-account statements.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBSTM03A - Account Statement Generation (Batch)
+      *
+      * Reads the transaction master file (TRANFILE) sequentially,
+      * the same driver CBTRN03C uses, and produces one printed
+      * statement per account. Detects the account boundary the
+      * same way CBTRN03C detects its account total boundary: by
+      * watching for a change in card number, then resolving the
+      * owning account through the card cross-reference file.
+      * On each account change, closes out the prior statement
+      * with a total line, looks up the new account's balance
+      * and credit limit (ACCTDAT) and the customer's name and
+      * mailing address (CUSTDAT), and opens a fresh statement
+      * with a heading block. Each transaction for the account
+      * is printed as one detail line; the closing total line
+      * shows transaction count and net amount for the period.
+      *
+      * Invoked by: CBSTM03A.jcl
+      *
+      * Files accessed:
+      *   TRANFILE  - Transaction master (sequential input)
+      *   CARDXREF  - Card cross-reference (KSDS, random read)
+      *   ACCTDAT   - Account master (KSDS, random read)
+      *   CUSTDAT   - Customer master (KSDS, random read)
+      *   STMTFILE  - Statement output (sequential, 132-col)
+      *
+      * Copybooks: CVTRA05Y (transaction record),
+      *            CVACT03Y (cross-reference record),
+      *            CVACT01Y (account record),
+      *            CVCUS01Y (customer record),
+      *            CVSTM01Y (statement line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBSTM03A.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * TRANSACT-FILE: Posted transaction master VSAM KSDS,
+      *   sequential access driving the statement run
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * XREF-FILE: Card cross-reference VSAM KSDS, random
+      *   access to resolve account ID and customer ID by
+      *   card number
+           SELECT XREF-FILE ASSIGN TO CARDXREF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS CARDXREF-STATUS.
+
+      * ACCOUNT-FILE: Account master VSAM KSDS, random
+      *   access by account ID for balance/credit limit
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTDAT-STATUS.
+
+      * CUSTOMER-FILE: Customer master VSAM KSDS, random
+      *   access by customer ID for name and address
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTDAT-STATUS.
+
+      * STATEMENT-FILE: Output statements, sequential
+      *   132-char print lines
+           SELECT STATEMENT-FILE ASSIGN TO STMTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS STMTFILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      * Transaction master - 350-byte record: data(304),
+      *   process timestamp(26), filler(20)
+       FD  TRANSACT-FILE.
+       01 FD-TRANFILE-REC.
+          05 FD-TRANS-DATA      PIC X(304).
+          05 FD-TRAN-PROC-TS    PIC X(26).
+          05 FD-FILLER          PIC X(20).
+
+      * Card cross-reference - 50-byte record: 16-byte
+      *   card number key plus 34 bytes of xref data
+       FD  XREF-FILE.
+       01  FD-CARDXREF-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+      * Account master - 300-byte record: 11-byte account
+      *   ID key plus 289 bytes of account data
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTDAT-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * Customer master - 500-byte record: 9-byte customer
+      *   ID key plus 491 bytes of customer data
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTDAT-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * Statement output - 132-byte standard print line width
+       FD  STATEMENT-FILE.
+       01 FD-STMTFILE-REC       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * Include 350-byte transaction record layout
+      * See app/cpy/CVTRA05Y.cpy for field definitions
+       COPY CVTRA05Y.
+       01 TRANFILE-STATUS.
+          05 TRANFILE-STAT1     PIC X.
+          05 TRANFILE-STAT2     PIC X.
+
+      * Include 50-byte card cross-reference record
+      * See app/cpy/CVACT03Y.cpy for field definitions
+       COPY CVACT03Y.
+       01  CARDXREF-STATUS.
+           05  CARDXREF-STAT1      PIC X.
+           05  CARDXREF-STAT2      PIC X.
+
+      * Include 300-byte account record layout
+      * See app/cpy/CVACT01Y.cpy for field definitions
+       COPY CVACT01Y.
+       01  ACCTDAT-STATUS.
+           05  ACCTDAT-STAT1       PIC X.
+           05  ACCTDAT-STAT2       PIC X.
+
+      * Include 500-byte customer record layout
+      * See app/cpy/CVCUS01Y.cpy for field definitions
+       COPY CVCUS01Y.
+       01  CUSTDAT-STATUS.
+           05  CUSTDAT-STAT1       PIC X.
+           05  CUSTDAT-STAT2       PIC X.
+
+      * Include statement print-line formats: page header,
+      *   account header, address, summary, column header,
+      *   detail line, total line (CVSTM01Y.cpy)
+       COPY CVSTM01Y.
+       01 STMTFILE-STATUS.
+           05 STMTFILE-STAT1     PIC X.
+           05 STMTFILE-STAT2     PIC X.
+
+      * Statement control variables: first-time flag, line
+      *   counter, page size, running total accumulators for
+      *   the current account's statement, and card/account
+      *   number trackers for control-break detection
+       01 WS-STMT-VARS.
+           05 WS-FIRST-TIME      PIC X      VALUE 'Y'.
+           05 WS-LINE-COUNTER    PIC 9(09) COMP-3
+                                            VALUE 0.
+           05 WS-STMT-TRAN-COUNT PIC 9(04) COMP-3
+                                            VALUE 0.
+           05 WS-STMT-NET-AMOUNT PIC S9(09)V99 VALUE 0.
+           05 WS-CURR-CARD-NUM   PIC X(16) VALUE SPACES.
+           05 WS-CURR-ACCT-ID    PIC 9(11) VALUE 0.
+           05 WS-RUN-DATE        PIC X(10) VALUE SPACES.
+
+      * Formats the customer's full name into a single field
+      *   for the account header line
+       01 WS-CUSTOMER-NAME       PIC X(50) VALUE SPACES.
+
+      * General I/O status and binary conversion fields
+      *   for displaying extended FILE STATUS codes
+       01 IO-STATUS.
+          05 IO-STAT1           PIC X.
+          05 IO-STAT2           PIC X.
+       01 TWO-BYTES-BINARY      PIC 9(4) BINARY.
+       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05 TWO-BYTES-LEFT     PIC X.
+          05 TWO-BYTES-RIGHT    PIC X.
+       01 IO-STATUS-04.
+          05 IO-STATUS-0401     PIC 9      VALUE 0.
+          05 IO-STATUS-0403     PIC 999    VALUE 0.
+
+      * Application result code with 88-level conditions:
+      *   APPL-AOK(0) = success, APPL-EOF(16) = end of file
+       01 APPL-RESULT           PIC S9(9) COMP.
+          88 APPL-AOK                      VALUE 0.
+          88 APPL-EOF                      VALUE 16.
+
+      * End-of-file flag and abend control fields
+       01 END-OF-FILE           PIC X(01)  VALUE 'N'.
+       01 ABCODE                PIC S9(9) BINARY.
+       01 TIMING                PIC S9(9) BINARY.
+
+      *****************************************************************
+      * Main control: opens all five files, captures the run
+      *   date, loops through transactions with a control
+      *   break on card number, resolves the owning account
+      *   and customer on each break, writes the statement
+      *   heading, transaction detail, and closing total,
+      *   then closes files.
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBSTM03A'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0100-STMTFILE-OPEN.
+           PERFORM 0200-CARDXREF-OPEN.
+           PERFORM 0300-ACCTDAT-OPEN.
+           PERFORM 0400-CUSTDAT-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE.
+
+      * Main processing loop: reads transactions, detects
+      *   card number change for control break, resolves
+      *   account/customer, writes statement header, detail
+      *   line per transaction, and closing total on EOF or
+      *   the next account break.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+             PERFORM 1000-TRANFILE-GET-NEXT
+             IF END-OF-FILE = 'N'
+                IF WS-CURR-CARD-NUM NOT= TRAN-CARD-NUM
+                   IF WS-FIRST-TIME = 'N'
+                      PERFORM 1120-WRITE-STMT-TOTAL
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-TIME
+                   MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM
+                   MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+                   PERFORM 1500-A-LOOKUP-XREF
+                   PERFORM 1500-B-LOOKUP-ACCOUNT
+                   PERFORM 1500-C-LOOKUP-CUSTOMER
+                   PERFORM 1110-WRITE-STMT-HEADER
+                END-IF
+                PERFORM 1100-WRITE-STMT-DETAIL
+             END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-TIME = 'N'
+              PERFORM 1120-WRITE-STMT-TOTAL
+           END-IF.
+
+           PERFORM 9000-TRANFILE-CLOSE.
+           PERFORM 9100-STMTFILE-CLOSE.
+           PERFORM 9200-CARDXREF-CLOSE.
+           PERFORM 9300-ACCTDAT-CLOSE.
+           PERFORM 9400-CUSTDAT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBSTM03A'.
+
+           GOBACK.
+
+      *****************************************************************
+      * I/O ROUTINES TO ACCESS A KSDS, VSAM DATA SET...               *
+      *****************************************************************
+      * Reads next sequential record from TRANSACT-FILE
+      *   into TRAN-RECORD (350-byte layout, CVTRA05Y).
+      *   Sets END-OF-FILE on status '10' (EOF).
+      *   Abends via 9999 on any other I/O error.
+       1000-TRANFILE-GET-NEXT.
+           READ TRANSACT-FILE INTO TRAN-RECORD.
+
+           EVALUATE TRANFILE-STATUS
+             WHEN '00'
+                 MOVE 0 TO APPL-RESULT
+             WHEN '10'
+                 MOVE 16 TO APPL-RESULT
+             WHEN OTHER
+                 MOVE 12 TO APPL-RESULT
+           END-EVALUATE
+
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              IF APPL-EOF
+                 MOVE 'Y' TO END-OF-FILE
+              ELSE
+                 DISPLAY 'ERROR READING TRANSACTION FILE'
+                 MOVE TRANFILE-STATUS TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+              END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes one transaction detail line, formatted from
+      *   the current TRAN-RECORD, and accumulates it into
+      *   the running statement count and net amount.
+       1100-WRITE-STMT-DETAIL.
+           INITIALIZE STMT-DETAIL-LINE
+           MOVE TRAN-ID          TO STMT-DTL-TRAN-ID
+           MOVE TRAN-ORIG-TS(1:10) TO STMT-DTL-TRAN-DATE
+           MOVE TRAN-DESC        TO STMT-DTL-DESC
+           MOVE TRAN-AMT         TO STMT-DTL-AMOUNT
+           MOVE STMT-DETAIL-LINE TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+                    WS-STMT-TRAN-COUNT
+           ADD TRAN-AMT TO WS-STMT-NET-AMOUNT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the heading block for a new account's
+      *   statement: page header, account/customer name,
+      *   mailing address, balance summary, and column
+      *   headers. Resets the per-statement accumulators.
+       1110-WRITE-STMT-HEADER.
+           MOVE 0 TO WS-STMT-TRAN-COUNT
+           MOVE 0 TO WS-STMT-NET-AMOUNT
+
+           MOVE STMT-BLANK-LINE TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           INITIALIZE STMT-PAGE-HEADER
+           MOVE WS-RUN-DATE TO STMT-HDR-RUN-DATE
+           MOVE STMT-PAGE-HEADER TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           INITIALIZE STMT-ACCOUNT-HEADER
+           MOVE ACCT-ID TO STMT-ACCT-ID
+           MOVE WS-CUSTOMER-NAME TO STMT-ACCT-NAME
+           MOVE STMT-ACCOUNT-HEADER TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           INITIALIZE STMT-ADDRESS-LINE
+           MOVE CUST-ADDR-LINE-1 TO STMT-ADDR-LINE
+           MOVE STMT-ADDRESS-LINE TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           INITIALIZE STMT-SUMMARY-LINE
+           MOVE ACCT-CREDIT-LIMIT TO STMT-CREDIT-LIMIT
+           MOVE ACCT-CURR-BAL    TO STMT-CURR-BALANCE
+           MOVE STMT-SUMMARY-LINE TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           MOVE STMT-COLUMN-HEADER-1 TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           MOVE STMT-COLUMN-HEADER-2 TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the closing total line for the account
+      *   currently being statemented: transaction count and
+      *   net amount accumulated since the last header.
+       1120-WRITE-STMT-TOTAL.
+           INITIALIZE STMT-TOTAL-LINE
+           MOVE WS-STMT-TRAN-COUNT TO STMT-TOT-COUNT
+           MOVE WS-STMT-NET-AMOUNT TO STMT-TOT-AMOUNT
+           MOVE STMT-TOTAL-LINE TO FD-STMTFILE-REC
+           PERFORM 1111-WRITE-STMT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level write routine for one statement line.
+      *   Checks STMTFILE-STATUS after WRITE and abends
+      *   on any non-zero FILE STATUS.
+       1111-WRITE-STMT-REC.
+           WRITE FD-STMTFILE-REC
+           IF STMTFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR WRITING STMTFILE'
+              MOVE STMTFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads card cross-reference by FD-XREF-CARD-NUM to
+      *   resolve the owning account ID and customer ID for
+      *   the current transaction. Abends on invalid key
+      *   (card number not found in XREF file).
+       1500-A-LOOKUP-XREF.
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                 DISPLAY 'INVALID CARD NUMBER : '  FD-XREF-CARD-NUM
+                 MOVE 23 TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+           END-READ
+           MOVE XREF-ACCT-ID TO WS-CURR-ACCT-ID
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the account master by the resolved account ID
+      *   to get the current balance and credit limit for
+      *   the statement summary line. Abends on invalid key.
+       1500-B-LOOKUP-ACCOUNT.
+           MOVE WS-CURR-ACCT-ID TO FD-ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+              INVALID KEY
+                 DISPLAY 'INVALID ACCOUNT ID : '  FD-ACCT-ID
+                 MOVE 23 TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+           END-READ
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the customer master by the resolved customer
+      *   ID to get the name and mailing address for the
+      *   statement heading. Abends on invalid key.
+       1500-C-LOOKUP-CUSTOMER.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+              INVALID KEY
+                 DISPLAY 'INVALID CUSTOMER ID : '  FD-CUST-ID
+                 MOVE 23 TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+           END-READ
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  CUST-LAST-NAME DELIMITED BY SPACE
+             INTO WS-CUSTOMER-NAME
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens TRANSACT-FILE for sequential input.
+      *   Abends on non-zero FILE STATUS.
+       0000-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING TRANFILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens STATEMENT-FILE for sequential output.
+      *   Abends on non-zero FILE STATUS.
+       0100-STMTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT STATEMENT-FILE
+           IF STMTFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING STMTFILE'
+              MOVE STMTFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens XREF-FILE (card cross-reference) for input.
+      *   Random access by card number key.
+      *   Abends on non-zero FILE STATUS.
+       0200-CARDXREF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  CARDXREF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens ACCOUNT-FILE for input.
+      *   Random access by account ID key.
+      *   Abends on non-zero FILE STATUS.
+       0300-ACCTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens CUSTOMER-FILE for input.
+      *   Random access by customer ID key.
+      *   Abends on non-zero FILE STATUS.
+       0400-CUSTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the transaction master file.
+      *   Abends on non-zero FILE STATUS.
+       9000-TRANFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+              ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING POSTED TRANSACTION FILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the statement output file.
+      *   Abends on non-zero FILE STATUS.
+       9100-STMTFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE STATEMENT-FILE
+           IF STMTFILE-STATUS = '00'
+              SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+              ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING STATEMENT FILE'
+              MOVE STMTFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Closes the card cross-reference file.
+      *   Abends on non-zero FILE STATUS.
+       9200-CARDXREF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  CARDXREF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the account master file.
+      *   Abends on non-zero FILE STATUS.
+       9300-ACCTDAT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the customer master file.
+      *   Abends on non-zero FILE STATUS.
+       9400-CUSTDAT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      * Terminates the program abnormally via CEE3ABD
+      *   with abend code 999. Called on any I/O error.
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Displays FILE STATUS in human-readable NNNN
+      *   format. Handles both numeric (00-99) and
+      *   non-numeric (9x with binary byte) statuses.
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STATUS NOT NUMERIC
+              OR IO-STAT1 = '9'
+              MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+              MOVE 0 TO TWO-BYTES-BINARY
+              MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+              MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+              MOVE '0000' TO IO-STATUS-04
+              MOVE IO-STATUS TO IO-STATUS-04(3:2)
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
