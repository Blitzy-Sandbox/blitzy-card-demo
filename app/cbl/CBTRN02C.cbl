@@ -29,13 +29,39 @@
       *   2. Account verification (account record exists)
       *   3. Credit limit check (balance + amount <= limit)
       *   4. Expiration date check (account not expired)
+      *   5. Duplicate check (TRAN-ID not already on TRANSACT)
       * Valid transactions are posted to TRANSACT, their amounts
       * are accumulated in TCATBAL category-balance records, and
       * account balances are updated via REWRITE. Rejected
       * transactions are written to DALYREJS with a reason code.
       * Sets RETURN-CODE = 4 if any rejects occurred.
       *
+      * Checkpoint/restart: every WS-CHECKPOINT-INTERVAL records,
+      * the current transaction/reject counts and the last-posted
+      * TRAN-ID are saved to CHECKPOINT-FILE with an in-progress
+      * flag. If a prior run abended mid-stream, the next run
+      * finds that checkpoint on startup, skips the already-
+      * processed DALYTRAN records, and resumes counting from
+      * where it left off instead of reposting them. A completed
+      * run overwrites the checkpoint with a completed flag so
+      * the following day's run starts from the beginning.
+      *
+      * Intraday catch-up mode: DALYTRAN can be appended to
+      * several times during the business day (new transactions
+      * arriving between overnight cycles). PARM-RUN-MODE 'I'
+      * tells this run to treat the last run's *completed*
+      * checkpoint ('C') the same as an in-progress one for
+      * restart purposes -- DALYTRAN records already posted by
+      * the earlier intraday run are skipped, and only the
+      * records appended since are validated and posted. The
+      * default PARM-RUN-MODE ('F' or blank) is the original
+      * full daily run: a completed checkpoint is ignored and
+      * processing starts at record 1, the same as before this
+      * mode existed.
+      *
       * Invoked by: POSTTRAN.jcl (EXEC PGM=CBTRN02C)
+      *   PARM='F' or omitted - full daily run (default)
+      *   PARM='I'             - intraday catch-up run
       * Pipeline position: First business processing step
       *
       * Files accessed:
@@ -46,6 +72,8 @@
       *   ACCTFILE  - Account master (KSDS, I-O for REWRITE)
       *   TCATBALF  - Category balance (KSDS, I-O for WRITE
       *               and REWRITE)
+      *   CHECKPTF  - Checkpoint/restart state (sequential,
+      *               rewritten each checkpoint interval)
       *
       * Copybooks: CVTRA06Y (daily transaction record),
       *            CVTRA05Y (transaction record),
@@ -67,9 +95,10 @@
                   ACCESS MODE  IS SEQUENTIAL                                    
                   FILE STATUS  IS DALYTRAN-STATUS.                              
                                                                                 
-      * Transaction master VSAM KSDS — random WRITE for
-      * posting validated transactions (keyed by TRAN-ID)
-           SELECT TRANSACT-FILE ASSIGN TO TRANFILE                              
+      * Transaction master VSAM KSDS — I-O mode: random READ
+      * for the stage 3 duplicate-TRAN-ID check, random WRITE
+      * for posting validated transactions (keyed by TRAN-ID)
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
                   ORGANIZATION IS INDEXED                                       
                   ACCESS MODE  IS RANDOM                                        
                   RECORD KEY   IS FD-TRANS-ID                                   
@@ -101,14 +130,39 @@
       * Transaction category balance VSAM KSDS — I-O mode
       * WRITE for new categories, REWRITE for existing
       * Composite key: account-ID + type-code + category
-           SELECT TCATBAL-FILE ASSIGN TO TCATBALF                               
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS RANDOM                                        
-                  RECORD KEY   IS FD-TRAN-CAT-KEY                               
-                  FILE STATUS  IS TCATBALF-STATUS.                              
-                                                                                
-      *                                                                         
-       DATA DIVISION.                                                           
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+      * Checkpoint/restart state file — sequential, rewritten
+      * in full every checkpoint interval and again at end of
+      * run. Read once at startup to detect a prior abend.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPTF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CHECKPOINT-STATUS.
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+
+      * Foreign exchange rate VSAM KSDS — random READ keyed by
+      * FROM-CURR + TO-CURR, consulted whenever a transaction's
+      * own currency differs from the posting account's
+           SELECT FX-RATE-FILE ASSIGN TO FXRATEF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-FX-RATE-KEY
+                  FILE STATUS  IS FXRATEF-STATUS.
+
+      *
+       DATA DIVISION.
        FILE SECTION.                                                            
       * FD for daily transaction staging input (350 bytes)
       * Key field FD-TRAN-ID maps to DALYTRAN-ID in WS copy
@@ -153,9 +207,28 @@
               10 FD-TRANCAT-ACCT-ID             PIC 9(11).                      
               10 FD-TRANCAT-TYPE-CD             PIC X(02).                      
               10 FD-TRANCAT-CD                  PIC 9(04).                      
-           05 FD-FD-TRAN-CAT-DATA               PIC X(33).                      
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+      * FD for checkpoint/restart state sequential file (80 bytes)
+      * Single record, fully rewritten each checkpoint interval
+       FD  CHECKPOINT-FILE.
+       01  FD-CHKPT-RECORD                      PIC X(80).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
+      * FD for foreign exchange rate VSAM I-O (50 bytes)
+       FD  FX-RATE-FILE.
+       01  FD-FX-RATE-RECORD.
+           05 FD-FX-RATE-KEY.
+              10 FD-FX-RATE-FROM-CURR           PIC X(03).
+              10 FD-FX-RATE-TO-CURR             PIC X(03).
+           05 FD-FX-RATE-DATA                   PIC X(44).
+
+       WORKING-STORAGE SECTION.
                                                                                 
       *****************************************************************         
       * CVTRA06Y: 350-byte daily transaction staging record
@@ -200,10 +273,46 @@
       * See app/cpy/CVTRA01Y.cpy for TRAN-CAT-BAL-RECORD
        COPY CVTRA01Y.                                                           
       * FILE STATUS for TCATBALF VSAM I-O (read/write/rewrite)
-       01  TCATBALF-STATUS.                                                     
-           05  TCATBALF-STAT1      PIC X.                                       
-           05  TCATBALF-STAT2      PIC X.                                       
-                                                                                
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+      * FILE STATUS for CHECKPTF sequential I-O
+       01  CHECKPOINT-STATUS.
+           05  CHECKPOINT-STAT1    PIC X.
+           05  CHECKPOINT-STAT2    PIC X.
+
+      * Checkpoint/restart state record. No dedicated copybook —
+      * this program is the sole reader/writer of CHECKPTF, the
+      * same convention already used for REJECT-RECORD below.
+      * CHKPT-STATUS-FLAG: 'I' = in-progress (a restart point),
+      *   'C' = prior run completed normally (start from record 1)
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-TRAN-COUNT          PIC 9(09).
+           05 CHKPT-REJECT-COUNT        PIC 9(09).
+           05 CHKPT-LAST-TRAN-ID        PIC X(16).
+           05 CHKPT-STATUS-FLAG         PIC X(01).
+           05 FILLER                    PIC X(45).
+
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBTRN02C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+
+      * CVTRA08Y: 50-byte foreign exchange rate record
+       COPY CVTRA08Y.
+      * Two-byte FILE STATUS for FXRATEF VSAM dataset
+       01  FXRATEF-STATUS.
+           05  FXRATEF-STAT1        PIC X.
+           05  FXRATEF-STAT2        PIC X.
+
       * General I/O status work area for display formatting
        01  IO-STATUS.                                                           
            05  IO-STAT1            PIC X.                                       
@@ -269,7 +378,8 @@
       * Validation failure details populated during cascade
       * Reason codes: 100=bad card, 101=no account,
       *   102=over limit, 103=expired account,
-      *   109=rewrite failure
+      *   104=duplicate transaction ID, 109=rewrite failure,
+      *   110=no FX rate on file for currency pair
         01 WS-VALIDATION-TRAILER.                                               
            05 WS-VALIDATION-FAIL-REASON      PIC 9(04).                         
            05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).                         
@@ -278,70 +388,175 @@
       * WS-TRANSACTION-COUNT: total transactions read
       * WS-REJECT-COUNT: total rejected transactions
       * WS-TEMP-BAL: scratch area for credit limit check
-        01 WS-COUNTERS.                                                         
-           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.                  
-           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.                  
-           05 WS-TEMP-BAL                   PIC S9(09)V99.                      
-                                                                                
+        01 WS-COUNTERS.
+           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.
+           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.
+           05 WS-TEMP-BAL                   PIC S9(09)V99.
+
+      * Rewards-points accrual: whole-dollar part of a posted
+      * purchase amount, earned at 1 point per dollar spent
+        01 WS-REWARD-VARS.
+           05 WS-POINTS-EARNED               PIC S9(09) VALUE 0.
+
+      * Currency conversion work area. WS-POSTING-AMT holds the
+      * amount actually posted to TCATBAL-FILE/ACCOUNT-FILE --
+      * DALYTRAN-AMT unchanged when the transaction's currency
+      * already matches the posting account's, or DALYTRAN-AMT
+      * converted through FX-RATE-FILE when it doesn't.
+      * TRAN-RECORD/TRANSACT-FILE always keep the original
+      * DALYTRAN-AMT, since a posted transaction is a record of
+      * what the cardholder was charged in their own currency.
+        01 WS-FX-VARS.
+           05 WS-POSTING-AMT                 PIC S9(09)V99.
+           05 WS-FX-FROM-CURR                PIC X(03).
+           05 WS-FX-TO-CURR                  PIC X(03).
+
+      * Velocity/fraud-scoring: the most transactions a single
+      * account may post on any one calendar day before every
+      * later transaction that day is rejected as a possible
+      * card-testing/fraud pattern (reason 105, stage 1500-B).
+        01 WS-VELOCITY-VARS.
+           05 WS-VELOCITY-MAX-DAILY-TXNS     PIC S9(04) COMP
+                                              VALUE 20.
+
+      * Duplicate-submission table: every transaction posted so
+      * far this run, keyed by card number + amount, holding the
+      * calendar-minute of its DALYTRAN-ORIG-TS. 1500-C-CHECK-
+      * DUPLICATE searches this (in addition to the TRAN-ID keyed
+      * TRANSACT-FILE read above) to catch a double-swipe/re-send
+      * of the same charge arriving under a different generated
+      * transaction ID -- same card, same amount, same minute.
+      * Entries are added by 2900-A-ADD-DUP-ENTRY once a
+      * transaction actually posts. The fixed OCCURS/linear-
+      * SEARCH idiom mirrors CBTRN05C's per-run summary table.
+        01 WS-DUP-CHECK-TABLE.
+           05 WS-DUP-ENTRIES-USED           PIC S9(04) COMP VALUE 0.
+           05 WS-DUP-ENTRY OCCURS 5000 TIMES
+                            INDEXED BY WS-DUP-IDX.
+              10 WS-DUP-CARD-NUM            PIC X(16).
+              10 WS-DUP-AMT                 PIC S9(09)V99.
+              10 WS-DUP-TS-MINUTE           PIC X(16).
+
+      * Checkpoint/restart work areas
+      * WS-CHECKPOINT-INTERVAL: records between checkpoints
+      * WS-RESTART-COUNT: records to skip on restart, from a
+      *   prior in-progress checkpoint (0 = normal start)
+        01 WS-CHECKPOINT-VARS.
+           05 WS-CHECKPOINT-INTERVAL        PIC S9(09) COMP
+                                             VALUE 1000.
+           05 WS-CHECKPOINT-QUOTIENT        PIC S9(09) COMP.
+           05 WS-CHECKPOINT-REMAINDER       PIC S9(09) COMP.
+           05 WS-RESTART-COUNT              PIC 9(09) VALUE 0.
+           05 WS-SKIP-INDEX                 PIC S9(09) COMP.
+
       * Processing flags
       * WS-CREATE-TRANCAT-REC: 'Y' when TCATBAL record is new
-        01 WS-FLAGS.                                                            
-           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.                
-                                                                                
-      *****************************************************************         
-      * Main control: Opens all 6 files, reads daily transactions
-      * in a loop, validates each, posts or rejects, then closes
-      * files and sets RETURN-CODE based on reject count.
-      *****************************************************************         
-       PROCEDURE DIVISION.                                                      
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN02C'.                    
+        01 WS-FLAGS.
+           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.
+
+       LINKAGE SECTION.
+      * JCL PARM interface: receives the run mode that selects
+      * between a full daily run and an intraday catch-up run.
+      * PARM-RUN-MODE 'I' = intraday catch-up (see notes above);
+      * anything else (including no PARM at all) defaults to
+      * the original full-run behavior.
+        01  EXTERNAL-PARMS.
+            05  PARM-LENGTH         PIC S9(04) COMP.
+            05  PARM-RUN-MODE       PIC X(01).
+
+      *****************************************************************
+      * Main control: Opens all files, checks for a restart
+      * checkpoint and skips already-processed records if found,
+      * reads daily transactions in a loop, validates each, posts
+      * or rejects, checkpointing periodically, then closes files
+      * and sets RETURN-CODE based on reject count.
+      *****************************************************************
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN02C'.
+           IF PARM-RUN-MODE = 'I'
+              DISPLAY 'RUN MODE : INTRADAY CATCH-UP'
+           ELSE
+              DISPLAY 'RUN MODE : FULL DAILY RUN'
+           END-IF
       * Open all files — abends immediately if any open fails
-           PERFORM 0000-DALYTRAN-OPEN.                                          
-           PERFORM 0100-TRANFILE-OPEN.                                          
-           PERFORM 0200-XREFFILE-OPEN.                                          
-           PERFORM 0300-DALYREJS-OPEN.                                          
-           PERFORM 0400-ACCTFILE-OPEN.                                          
-           PERFORM 0500-TCATBALF-OPEN.                                          
-                                                                                
+           PERFORM 0000-DALYTRAN-OPEN.
+           PERFORM 0050-CHECKPOINT-RESTART-CHECK.
+           PERFORM 0100-TRANFILE-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0300-DALYREJS-OPEN.
+           PERFORM 0400-ACCTFILE-OPEN.
+           PERFORM 0500-TCATBALF-OPEN.
+           PERFORM 0550-FXRATEF-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8200-BATCHSTS-OPEN.
+           PERFORM 8300-BATCHSTS-WRITE-START.
+
+      * If a restart checkpoint was found, fast-forward DALYTRAN
+      * past the records the prior run already posted, and
+      * resume the transaction count from that point
+           IF WS-RESTART-COUNT > 0
+              MOVE WS-RESTART-COUNT TO WS-TRANSACTION-COUNT
+              DISPLAY 'RESTART CHECKPOINT FOUND - SKIPPING '
+                 WS-RESTART-COUNT ' ALREADY-PROCESSED RECORDS'
+              PERFORM 0600-SKIP-PROCESSED-RECS
+                 VARYING WS-SKIP-INDEX FROM 1 BY 1
+                 UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                    OR END-OF-FILE = 'Y'
+           END-IF
+
       * Main processing loop — reads until EOF on DALYTRAN
       * For each record: increment counter, reset validation
       * fields, run validation cascade, then post or reject
-           PERFORM UNTIL END-OF-FILE = 'Y'                                      
-               IF  END-OF-FILE = 'N'                                            
-                   PERFORM 1000-DALYTRAN-GET-NEXT                               
-                   IF  END-OF-FILE = 'N'                                        
-                     ADD 1 TO WS-TRANSACTION-COUNT                              
-      *              DISPLAY DALYTRAN-RECORD                                    
-                     MOVE 0 TO WS-VALIDATION-FAIL-REASON                        
-                     MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC              
-                     PERFORM 1500-VALIDATE-TRAN                                 
-                     IF WS-VALIDATION-FAIL-REASON = 0                           
-                       PERFORM 2000-POST-TRANSACTION                            
-                     ELSE                                                       
-                       ADD 1 TO WS-REJECT-COUNT                                 
-                       PERFORM 2500-WRITE-REJECT-REC                            
-                     END-IF                                                     
-                   END-IF                                                       
-               END-IF                                                           
-           END-PERFORM.                                                         
-                                                                                
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-DALYTRAN-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                     ADD 1 TO WS-TRANSACTION-COUNT
+      *              DISPLAY DALYTRAN-RECORD
+                     MOVE 0 TO WS-VALIDATION-FAIL-REASON
+                     MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC
+                     PERFORM 1500-VALIDATE-TRAN
+                     IF WS-VALIDATION-FAIL-REASON = 0
+                       PERFORM 2000-POST-TRANSACTION
+                     ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       PERFORM 2500-WRITE-REJECT-REC
+                     END-IF
+                     DIVIDE WS-TRANSACTION-COUNT
+                        BY WS-CHECKPOINT-INTERVAL
+                        GIVING WS-CHECKPOINT-QUOTIENT
+                        REMAINDER WS-CHECKPOINT-REMAINDER
+                     IF WS-CHECKPOINT-REMAINDER = 0
+                        PERFORM 8000-WRITE-CHECKPOINT
+                     END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       * Close all files in reverse logical order
-           PERFORM 9000-DALYTRAN-CLOSE.                                         
-           PERFORM 9100-TRANFILE-CLOSE.                                         
-           PERFORM 9200-XREFFILE-CLOSE.                                         
-           PERFORM 9300-DALYREJS-CLOSE.                                         
-           PERFORM 9400-ACCTFILE-CLOSE.                                         
-           PERFORM 9500-TCATBALF-CLOSE.                                         
+           PERFORM 9000-DALYTRAN-CLOSE.
+           PERFORM 9100-TRANFILE-CLOSE.
+           PERFORM 9200-XREFFILE-CLOSE.
+           PERFORM 9300-DALYREJS-CLOSE.
+           PERFORM 9400-ACCTFILE-CLOSE.
+           PERFORM 9500-TCATBALF-CLOSE.
+           PERFORM 9600-FXRATEF-CLOSE.
+      * Run completed normally — record a completed checkpoint
+      * so the next invocation starts from the beginning
+           PERFORM 8100-WRITE-CHECKPOINT-COMPLETE.
       * Display final processing summary counts
-           DISPLAY 'TRANSACTIONS PROCESSED :' WS-TRANSACTION-COUNT              
-           DISPLAY 'TRANSACTIONS REJECTED  :' WS-REJECT-COUNT                   
+           DISPLAY 'TRANSACTIONS PROCESSED :' WS-TRANSACTION-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED  :' WS-REJECT-COUNT
       * Set RETURN-CODE 4 if any rejects; 0 if all posted OK
-           IF WS-REJECT-COUNT > 0                                               
-              MOVE 4 TO RETURN-CODE                                             
-           END-IF                                                               
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN02C'.                      
-                                                                                
-           GOBACK.                                                              
+           IF WS-REJECT-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+      * Records completion status and closes BATCHSTS
+           PERFORM 8400-BATCHSTS-WRITE-END.
+           PERFORM 8500-BATCHSTS-CLOSE.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN02C'.
+
+           GOBACK.
       *---------------------------------------------------------------*         
       * Opens daily transaction staging file for sequential input.
       * Abends via 9999-ABEND-PROGRAM if FILE STATUS is not '00'.
@@ -367,9 +582,9 @@
       * Opens transaction master VSAM for output (WRITE only).
       * Abends if the dataset cannot be opened.
       *---------------------------------------------------------------*         
-       0100-TRANFILE-OPEN.                                                      
-           MOVE 8 TO APPL-RESULT.                                               
-           OPEN OUTPUT TRANSACT-FILE                                            
+       0100-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN I-O  TRANSACT-FILE
            IF  TRANFILE-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
@@ -463,13 +678,94 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR OPENING TRANSACTION BALANCE FILE'                 
-               MOVE TCATBALF-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+               DISPLAY 'ERROR OPENING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens foreign exchange rate file for random READ.
+      * Consulted by 1500-B0-CONVERT-CURRENCY whenever a
+      * transaction's currency differs from its posting account.
+      *---------------------------------------------------------------*
+       0550-FXRATEF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT FX-RATE-FILE
+           IF  FXRATEF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING FX RATE FILE'
+               MOVE FXRATEF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Checks CHECKPTF for a checkpoint left by a prior run.
+      * A missing checkpoint file (status '35') is the normal
+      * first-run condition, not an error, so it does not abend
+      * — WS-RESTART-COUNT simply stays 0 and processing starts
+      * at record 1. A checkpoint found with CHKPT-STATUS-FLAG
+      * 'I' (in-progress) means a prior run abended mid-stream;
+      * its saved counts seed WS-RESTART-COUNT/WS-REJECT-COUNT so
+      * the main loop resumes past the already-posted records.
+      * A checkpoint found with flag 'C' (completed) is a prior
+      * run's normal end-of-run marker. For a full run
+      * (PARM-RUN-MODE not 'I') it is ignored, the same as
+      * before intraday catch-up mode existed, and the next run
+      * starts fresh at record 1. For an intraday catch-up run
+      * (PARM-RUN-MODE = 'I') a completed checkpoint is treated
+      * the same as an in-progress one — its counts become the
+      * restart point so only DALYTRAN records appended since
+      * that earlier run are validated and posted.
+      *---------------------------------------------------------------*
+       0050-CHECKPOINT-RESTART-CHECK.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF  CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF  CHECKPOINT-STATUS = '00'
+                   AND (CHKPT-STATUS-FLAG = 'I'
+                    OR (CHKPT-STATUS-FLAG = 'C'
+                        AND PARM-RUN-MODE = 'I'))
+                   MOVE CHKPT-TRAN-COUNT   TO WS-RESTART-COUNT
+                   MOVE CHKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'NO RESTART CHECKPOINT FOUND - NORMAL START'
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads and discards one DALYTRAN record without validating
+      * or posting it, to reposition past records a prior run
+      * already processed. PERFORMed WS-RESTART-COUNT times by
+      * the mainline's PERFORM ... VARYING. Reaching EOF while
+      * skipping is treated the same as normal EOF — the main
+      * loop simply finds nothing left to process.
+      *---------------------------------------------------------------*
+       0600-SKIP-PROCESSED-RECS.
+           READ DALYTRAN-FILE INTO DALYTRAN-RECORD.
+           IF  DALYTRAN-STATUS = '00'
+               CONTINUE
+           ELSE
+               IF  DALYTRAN-STATUS = '10'
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR SKIPPING TO RESTART POINT'
+                   MOVE DALYTRAN-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Reads the next daily transaction record sequentially.
       * Status '00' = success, '10' = EOF, other = error.
       * On EOF sets END-OF-FILE = 'Y' to terminate main loop.
@@ -504,18 +800,25 @@
       * Validation cascade orchestrator. Calls each validation
       * stage in sequence; short-circuits on first failure.
       * Stage 1 (1500-A): Cross-ref lookup by card number
-      * Stage 2 (1500-B): Account lookup + credit/expiry checks
+      * Stage 2 (1500-B): Account lookup + credit/expiry/velocity
+      *   checks (velocity sub-stage 1500-B1)
+      * Stage 3 (1500-C): Duplicate transaction ID check
       * WS-VALIDATION-FAIL-REASON = 0 means all stages passed.
-      *---------------------------------------------------------------*         
-       1500-VALIDATE-TRAN.                                                      
-           PERFORM 1500-A-LOOKUP-XREF.                                          
-           IF WS-VALIDATION-FAIL-REASON = 0                                     
-              PERFORM 1500-B-LOOKUP-ACCT                                        
-           ELSE                                                                 
-              CONTINUE                                                          
-           END-IF                                                               
-      * ADD MORE VALIDATIONS HERE                                               
-           EXIT.                                                                
+      *---------------------------------------------------------------*
+       1500-VALIDATE-TRAN.
+           PERFORM 1500-A-LOOKUP-XREF.
+           IF WS-VALIDATION-FAIL-REASON = 0
+              PERFORM 1500-B-LOOKUP-ACCT
+           ELSE
+              CONTINUE
+           END-IF
+           IF WS-VALIDATION-FAIL-REASON = 0
+              PERFORM 1500-C-CHECK-DUPLICATE
+           ELSE
+              CONTINUE
+           END-IF
+      * ADD MORE VALIDATIONS HERE
+           EXIT.
                                                                                 
       *---------------------------------------------------------------*         
       * Validation stage 1: Cross-reference lookup.
@@ -557,33 +860,159 @@
                 MOVE 101 TO WS-VALIDATION-FAIL-REASON                           
                 MOVE 'ACCOUNT RECORD NOT FOUND'                                 
                   TO WS-VALIDATION-FAIL-REASON-DESC                             
-              NOT INVALID KEY                                                   
-      *         DISPLAY 'ACCT-CREDIT-LIMIT:' ACCT-CREDIT-LIMIT                  
-      *         DISPLAY 'TRAN-AMT         :' DALYTRAN-AMT                       
+              NOT INVALID KEY
+      *         DISPLAY 'ACCT-CREDIT-LIMIT:' ACCT-CREDIT-LIMIT
+      *         DISPLAY 'TRAN-AMT         :' DALYTRAN-AMT
+      * Convert to the account's own currency before the
+      * credit limit check and posting, so both are always
+      * done in the same currency ACCT-CURR-BAL is carried in
+                PERFORM 1500-B0-CONVERT-CURRENCY
+
       * Compute projected balance for credit limit check
-                COMPUTE WS-TEMP-BAL = ACCT-CURR-CYC-CREDIT                      
-                                    - ACCT-CURR-CYC-DEBIT                       
-                                    + DALYTRAN-AMT                              
-                                                                                
+                COMPUTE WS-TEMP-BAL = ACCT-CURR-CYC-CREDIT
+                                    - ACCT-CURR-CYC-DEBIT
+                                    + WS-POSTING-AMT
+
       * Reject if projected balance exceeds credit limit
-                IF ACCT-CREDIT-LIMIT >= WS-TEMP-BAL                             
-                  CONTINUE                                                      
-                ELSE                                                            
-                  MOVE 102 TO WS-VALIDATION-FAIL-REASON                         
-                  MOVE 'OVERLIMIT TRANSACTION'                                  
-                    TO WS-VALIDATION-FAIL-REASON-DESC                           
-                END-IF                                                          
+                IF WS-VALIDATION-FAIL-REASON = 0
+                  IF ACCT-CREDIT-LIMIT >= WS-TEMP-BAL
+                    CONTINUE
+                  ELSE
+                    MOVE 102 TO WS-VALIDATION-FAIL-REASON
+                    MOVE 'OVERLIMIT TRANSACTION'
+                      TO WS-VALIDATION-FAIL-REASON-DESC
+                  END-IF
+                END-IF
       * Reject if account expired before transaction date
-                IF ACCT-EXPIRAION-DATE >= DALYTRAN-ORIG-TS (1:10)               
-                  CONTINUE                                                      
-                ELSE                                                            
-                  MOVE 103 TO WS-VALIDATION-FAIL-REASON                         
-                  MOVE 'TRANSACTION RECEIVED AFTER ACCT EXPIRATION'             
-                    TO WS-VALIDATION-FAIL-REASON-DESC                           
-                END-IF                                                          
-           END-READ                                                             
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+                IF WS-VALIDATION-FAIL-REASON = 0
+                  IF ACCT-EXPIRAION-DATE >= DALYTRAN-ORIG-TS (1:10)
+                    CONTINUE
+                  ELSE
+                    MOVE 103 TO WS-VALIDATION-FAIL-REASON
+                    MOVE 'TRANSACTION RECEIVED AFTER ACCT EXPIRATION'
+                      TO WS-VALIDATION-FAIL-REASON-DESC
+                  END-IF
+                END-IF
+      * Velocity/fraud check: count how many transactions this
+      * account has posted today; reject once the daily limit
+      * would be exceeded (reason 105)
+                IF WS-VALIDATION-FAIL-REASON = 0
+                   PERFORM 1500-B1-CHECK-VELOCITY
+                END-IF
+           END-READ
+           EXIT.
+      *---------------------------------------------------------------*
+      * Validation sub-stage: Currency conversion. Normalizes
+      * DALYTRAN-CURRENCY-CD and ACCT-CURRENCY-CD (SPACES means
+      * USD on both, same convention as their 88-levels) and, if
+      * they differ, looks up FX-RATE-FILE and converts
+      * DALYTRAN-AMT into WS-POSTING-AMT. Reason 110 is set if
+      * no rate is on file for the pair; the transaction is
+      * rejected the same way an unposted transaction would be
+      * for any other validation failure. When the currencies
+      * already match, WS-POSTING-AMT is simply DALYTRAN-AMT --
+      * no rate lookup needed, same as CBACT04C skips DISCGRP-
+      * FILE when no interest applies.
+      *---------------------------------------------------------------*
+       1500-B0-CONVERT-CURRENCY.
+           MOVE DALYTRAN-AMT TO WS-POSTING-AMT
+           MOVE DALYTRAN-CURRENCY-CD TO WS-FX-FROM-CURR
+           IF WS-FX-FROM-CURR = SPACES
+               MOVE 'USD' TO WS-FX-FROM-CURR
+           END-IF
+           MOVE ACCT-CURRENCY-CD TO WS-FX-TO-CURR
+           IF WS-FX-TO-CURR = SPACES
+               MOVE 'USD' TO WS-FX-TO-CURR
+           END-IF
+           IF WS-FX-FROM-CURR NOT = WS-FX-TO-CURR
+               MOVE WS-FX-FROM-CURR TO FD-FX-RATE-FROM-CURR
+               MOVE WS-FX-TO-CURR   TO FD-FX-RATE-TO-CURR
+               READ FX-RATE-FILE INTO FX-RATE-RECORD
+                  INVALID KEY
+                     MOVE 110 TO WS-VALIDATION-FAIL-REASON
+                     MOVE 'NO FX RATE ON FILE FOR CURRENCY PAIR'
+                       TO WS-VALIDATION-FAIL-REASON-DESC
+                  NOT INVALID KEY
+                     COMPUTE WS-POSTING-AMT ROUNDED =
+                        DALYTRAN-AMT * FX-RATE-RATE
+               END-READ
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Validation sub-stage: Daily transaction velocity check.
+      * ACCT-DAILY-TXN-COUNT/ACCT-DAILY-TXN-DATE (CVACT01Y.cpy)
+      * track how many transactions have posted for this account
+      * on a given calendar day. The counter resets the first
+      * time a transaction dated later than ACCT-DAILY-TXN-DATE
+      * is seen, then is incremented for this transaction. If
+      * the running count exceeds WS-VELOCITY-MAX-DAILY-TXNS,
+      * the transaction is rejected with reason 105. Since
+      * ACCOUNT-RECORD is only rewritten for transactions that
+      * post (see 2800-UPDATE-ACCOUNT-REC), the counter reflects
+      * transactions actually accepted today, not attempts.
+      *---------------------------------------------------------------*
+       1500-B1-CHECK-VELOCITY.
+           IF DALYTRAN-ORIG-TS (1:10) NOT EQUAL ACCT-DAILY-TXN-DATE
+              MOVE 0 TO ACCT-DAILY-TXN-COUNT
+              MOVE DALYTRAN-ORIG-TS (1:10) TO ACCT-DAILY-TXN-DATE
+           END-IF
+           ADD 1 TO ACCT-DAILY-TXN-COUNT
+           IF ACCT-DAILY-TXN-COUNT > WS-VELOCITY-MAX-DAILY-TXNS
+              MOVE 105 TO WS-VALIDATION-FAIL-REASON
+              MOVE 'DAILY TRANSACTION VELOCITY LIMIT EXCEEDED'
+                TO WS-VALIDATION-FAIL-REASON-DESC
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Validation stage 3: Duplicate transaction check.
+      * Reads TRANSACT-FILE by DALYTRAN-ID first -- if a record
+      * with that key is already posted (from an earlier record
+      * in this same DALYTRAN run, since TRANSACT-FILE is opened
+      * I-O), the transaction is rejected with reason 104
+      * instead of being posted a second time. Generated
+      * transaction IDs make that check unlikely to ever fire on
+      * its own, so it is backed by a second check against
+      * WS-DUP-CHECK-TABLE: the same card number and amount
+      * posted once already in the same calendar minute is
+      * treated as a duplicate submission (e.g. a double swipe)
+      * even though it arrived under a different TRAN-ID.
+      *---------------------------------------------------------------*
+       1500-C-CHECK-DUPLICATE.
+           MOVE DALYTRAN-ID TO FD-TRANS-ID
+           READ TRANSACT-FILE INTO TRAN-RECORD
+              INVALID KEY
+                CONTINUE
+              NOT INVALID KEY
+                MOVE 104 TO WS-VALIDATION-FAIL-REASON
+                MOVE 'DUPLICATE TRANSACTION ID'
+                  TO WS-VALIDATION-FAIL-REASON-DESC
+           END-READ
+
+           IF WS-VALIDATION-FAIL-REASON = 0
+               PERFORM 1500-C1-CHECK-DUP-CARD-AMT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Searches WS-DUP-CHECK-TABLE for a transaction already
+      * posted this run with the same card number, amount, and
+      * calendar-minute (DALYTRAN-ORIG-TS truncated to the
+      * minute) as the one currently being validated.
+      *---------------------------------------------------------------*
+       1500-C1-CHECK-DUP-CARD-AMT.
+           SET WS-DUP-IDX TO 1
+           SEARCH WS-DUP-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-DUP-CARD-NUM (WS-DUP-IDX) = DALYTRAN-CARD-NUM
+                 AND WS-DUP-AMT (WS-DUP-IDX) = DALYTRAN-AMT
+                 AND WS-DUP-TS-MINUTE (WS-DUP-IDX) =
+                        DALYTRAN-ORIG-TS (1:16)
+                 MOVE 104 TO WS-VALIDATION-FAIL-REASON
+                 MOVE 'DUPLICATE TRANSACTION (CARD/AMOUNT/TIME)'
+                   TO WS-VALIDATION-FAIL-REASON-DESC
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
       * Posts a validated transaction. Copies all fields from
       * DALYTRAN-RECORD (staging) to TRAN-RECORD (master),
       * generates a processing timestamp, then orchestrates
@@ -594,9 +1023,17 @@
       * See app/cpy/CVTRA05Y.cpy for TRAN-RECORD layout and
       *     app/cpy/CVTRA06Y.cpy for DALYTRAN-RECORD layout.
       *---------------------------------------------------------------*         
-       2000-POST-TRANSACTION.                                                   
+       2000-POST-TRANSACTION.
+      * Clears TRAN-RECORD before populating it -- TRAN-RECORD is
+      * reused across every transaction posted in this run, so
+      * without this, fields this paragraph never MOVEs into (e.g.
+      * TRAN-DISPUTE-STATUS/TRAN-DISPUTE-DATE) would carry over
+      * whatever the previous iteration's record left behind
+      * instead of their documented defaults. Same INITIALIZE
+      * COTRN02C's ADD-TRANSACTION/WRITE-AUTH-HOLD-RECORD use.
+           INITIALIZE TRAN-RECORD
       * Map daily transaction fields to posted record layout
-           MOVE  DALYTRAN-ID            TO    TRAN-ID                           
+           MOVE  DALYTRAN-ID            TO    TRAN-ID
            MOVE  DALYTRAN-TYPE-CD       TO    TRAN-TYPE-CD                      
            MOVE  DALYTRAN-CAT-CD        TO    TRAN-CAT-CD                       
            MOVE  DALYTRAN-SOURCE        TO    TRAN-SOURCE                       
@@ -606,8 +1043,10 @@
            MOVE  DALYTRAN-MERCHANT-NAME TO    TRAN-MERCHANT-NAME                
            MOVE  DALYTRAN-MERCHANT-CITY TO    TRAN-MERCHANT-CITY                
            MOVE  DALYTRAN-MERCHANT-ZIP  TO    TRAN-MERCHANT-ZIP                 
-           MOVE  DALYTRAN-CARD-NUM      TO    TRAN-CARD-NUM                     
-           MOVE  DALYTRAN-ORIG-TS       TO    TRAN-ORIG-TS                      
+           MOVE  DALYTRAN-CARD-NUM      TO    TRAN-CARD-NUM
+           MOVE  DALYTRAN-ORIG-TS       TO    TRAN-ORIG-TS
+           MOVE  DALYTRAN-CARD-PRESENT  TO    TRAN-CARD-PRESENT
+           MOVE  DALYTRAN-CURRENCY-CD   TO    TRAN-CURRENCY-CD
       * Generate DB2-format processing timestamp
            PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
            MOVE  DB2-FORMAT-TS          TO    TRAN-PROC-TS                      
@@ -700,10 +1139,10 @@
       *---------------------------------------------------------------*         
        2700-A-CREATE-TCATBAL-REC.                                               
            INITIALIZE TRAN-CAT-BAL-RECORD                                       
-           MOVE XREF-ACCT-ID TO TRANCAT-ACCT-ID                                 
-           MOVE DALYTRAN-TYPE-CD TO TRANCAT-TYPE-CD                             
-           MOVE DALYTRAN-CAT-CD TO TRANCAT-CD                                   
-           ADD DALYTRAN-AMT TO TRAN-CAT-BAL                                     
+           MOVE XREF-ACCT-ID TO TRANCAT-ACCT-ID
+           MOVE DALYTRAN-TYPE-CD TO TRANCAT-TYPE-CD
+           MOVE DALYTRAN-CAT-CD TO TRANCAT-CD
+           ADD WS-POSTING-AMT TO TRAN-CAT-BAL
                                                                                 
            WRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD                
                                                                                 
@@ -724,8 +1163,8 @@
       * Updates an existing category balance record by adding
       * the transaction amount to TRAN-CAT-BAL and REWRITEing.
       *---------------------------------------------------------------*         
-       2700-B-UPDATE-TCATBAL-REC.                                               
-           ADD DALYTRAN-AMT TO TRAN-CAT-BAL                                     
+       2700-B-UPDATE-TCATBAL-REC.
+           ADD WS-POSTING-AMT TO TRAN-CAT-BAL
            REWRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD              
                                                                                 
            IF  TCATBALF-STATUS = '00'                                           
@@ -750,17 +1189,24 @@
       * REWRITEs account record; sets reason 109 on failure.
       * See app/cpy/CVACT01Y.cpy for ACCOUNT-RECORD layout.
       *---------------------------------------------------------------*         
-       2800-UPDATE-ACCOUNT-REC.                                                 
-      * Update the balances in account record to reflect posted trans.          
-      * Add to running current balance
-           ADD DALYTRAN-AMT  TO ACCT-CURR-BAL                                   
+       2800-UPDATE-ACCOUNT-REC.
+      * Update the balances in account record to reflect posted trans.
+      * Add to running current balance, in the account's own
+      * currency (WS-POSTING-AMT -- see 1500-B0-CONVERT-CURRENCY)
+           ADD WS-POSTING-AMT  TO ACCT-CURR-BAL
       * Route to credit or debit cycle accumulator
-           IF DALYTRAN-AMT >= 0                                                 
-              ADD DALYTRAN-AMT TO ACCT-CURR-CYC-CREDIT                          
-           ELSE                                                                 
-              ADD DALYTRAN-AMT TO ACCT-CURR-CYC-DEBIT                           
-           END-IF                                                               
-                                                                                
+           IF WS-POSTING-AMT >= 0
+              ADD WS-POSTING-AMT TO ACCT-CURR-CYC-CREDIT
+      * Accrue rewards points on purchases: 1 point per whole
+      * dollar spent (fractional cents are dropped, not banked)
+              COMPUTE WS-POINTS-EARNED = WS-POSTING-AMT
+              ADD WS-POINTS-EARNED TO ACCT-REWARD-POINTS
+           ELSE
+              ADD WS-POSTING-AMT TO ACCT-CURR-CYC-DEBIT
+           END-IF
+      * Stamp date of most recent posted activity on the account
+           MOVE DALYTRAN-ORIG-TS(1:10)  TO ACCT-LAST-ACTIVITY-DATE
+
       * Persist updated account via REWRITE
            REWRITE FD-ACCTFILE-REC FROM  ACCOUNT-RECORD                         
               INVALID KEY                                                       
@@ -790,13 +1236,84 @@
                MOVE TRANFILE-STATUS  TO IO-STATUS                               
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
+           END-IF
+           PERFORM 2900-A-ADD-DUP-ENTRY
+           EXIT.
+      *---------------------------------------------------------------*
+      * Records the just-posted transaction in WS-DUP-CHECK-
+      * TABLE so a later same-minute, same-card, same-amount
+      * transaction this run is caught by 1500-C1-CHECK-DUP-CARD-
+      * AMT. Silently stops adding once the table is full -- 5000
+      * entries is a generous bound for a single daily run.
+      *---------------------------------------------------------------*
+       2900-A-ADD-DUP-ENTRY.
+           IF WS-DUP-ENTRIES-USED < 5000
+               ADD 1 TO WS-DUP-ENTRIES-USED
+               SET WS-DUP-IDX TO WS-DUP-ENTRIES-USED
+               MOVE DALYTRAN-CARD-NUM   TO WS-DUP-CARD-NUM (WS-DUP-IDX)
+               MOVE DALYTRAN-AMT        TO WS-DUP-AMT (WS-DUP-IDX)
+               MOVE DALYTRAN-ORIG-TS (1:16)
+                                        TO WS-DUP-TS-MINUTE (WS-DUP-IDX)
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Saves an in-progress checkpoint after WS-CHECKPOINT-
+      * INTERVAL records have been processed, recording the
+      * current counts and the last DALYTRAN-ID handled.
+      *---------------------------------------------------------------*
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-TRANSACTION-COUNT TO CHKPT-TRAN-COUNT
+           MOVE WS-REJECT-COUNT      TO CHKPT-REJECT-COUNT
+           MOVE DALYTRAN-ID          TO CHKPT-LAST-TRAN-ID
+           MOVE 'I'                  TO CHKPT-STATUS-FLAG
+           PERFORM 8050-CHECKPOINT-REC-WRITE
+           EXIT.
+      *---------------------------------------------------------------*
+      * Saves the final completed checkpoint once the run has
+      * finished normally, so the next invocation does not treat
+      * this run's records as a restart point.
+      *---------------------------------------------------------------*
+       8100-WRITE-CHECKPOINT-COMPLETE.
+           MOVE WS-TRANSACTION-COUNT TO CHKPT-TRAN-COUNT
+           MOVE WS-REJECT-COUNT      TO CHKPT-REJECT-COUNT
+           MOVE SPACES               TO CHKPT-LAST-TRAN-ID
+           MOVE 'C'                  TO CHKPT-STATUS-FLAG
+           PERFORM 8050-CHECKPOINT-REC-WRITE
+           EXIT.
+      *---------------------------------------------------------------*
+      * Common checkpoint writer shared by 8000 and 8100. CHECKPTF
+      * is a single-record sequential file, so it is fully
+      * reopened OUTPUT each time to overwrite the prior state
+      * with the current one. Abends on write failure.
+      *---------------------------------------------------------------*
+       8050-CHECKPOINT-REC-WRITE.
+           MOVE 8 TO APPL-RESULT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF  CHECKPOINT-STATUS = '00'
+               WRITE FD-CHKPT-RECORD FROM CHECKPOINT-RECORD
+               IF  CHECKPOINT-STATUS = '00'
+                   MOVE 0 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING CHECKPOINT FILE'
+               MOVE CHECKPOINT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Closes daily transaction staging input file.
-      *---------------------------------------------------------------*         
-       9000-DALYTRAN-CLOSE.                                                     
+      *---------------------------------------------------------------*
+       9000-DALYTRAN-CLOSE.
            MOVE 8 TO  APPL-RESULT.                                              
            CLOSE DALYTRAN-FILE                                                  
            IF  DALYTRAN-STATUS = '00'                                           
@@ -909,14 +1426,35 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'                 
-               MOVE TCATBALF-STATUS  TO IO-STATUS                               
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
+               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Closes foreign exchange rate random-read file.
+      *---------------------------------------------------------------*
+       9600-FXRATEF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE FX-RATE-FILE
+           IF  FXRATEF-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING FX RATE FILE'
+               MOVE FXRATEF-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
       * Generates a DB2-format timestamp (YYYY-MM-DD-HH.MM.SS.NN)
       * from FUNCTION CURRENT-DATE. Used to set TRAN-PROC-TS
       * on each posted transaction record.
@@ -934,9 +1472,71 @@
            MOVE '-' TO DB2-STREEP-1 DB2-STREEP-2 DB2-STREEP-3                   
            MOVE '.' TO DB2-DOT-1 DB2-DOT-2 DB2-DOT-3                            
       *    DISPLAY 'DB2-TIMESTAMP = ' DB2-FORMAT-TS                             
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the daily transactions themselves processed
+      * successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8200-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8300-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8400-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-TRANSACTION-COUNT        TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8500-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
+      *---------------------------------------------------------------*
       * Abnormal program termination via LE CEE3ABD service.
       * Called when any critical I/O error is unrecoverable.
       * ABCODE 999 signals a batch processing failure.
