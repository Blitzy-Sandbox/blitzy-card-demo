@@ -0,0 +1,775 @@
+      ******************************************************************
+      * Program     : COUSR05C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : List audit trail records from AUDITLOG file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Audit trail list browse (admin function)
+      * Transaction: CU05
+      * BMS Map:     COUSR05 / COUSR5A
+      * Function:    Reads AUDITLOG VSAM KSDS records and displays a
+      *              paginated, read-only list (10 rows per page) of
+      *              every add/update/delete made to USRSEC by
+      *              COUSR01C/COUSR02C/COUSR03C. Uses the same
+      *              STARTBR/READNEXT/READPREV/ENDBR browse pattern
+      *              as COUSR00C's user list.
+      * Features:    F7/F8 paging, browses in AUD-ID (chronological)
+      *              order. No selection/update -- audit records are
+      *              never modified.
+      * Admin-only:  Accessible from admin menu (COADM01C). User
+      *              type validated via CDEMO-USRTYP-ADMIN flag in
+      *              the COMMAREA (see COCOM01Y.cpy).
+      * Files:       AUDITLOG (STARTBR, READNEXT, READPREV, ENDBR)
+      * Navigation:  PF3 returns to admin menu (COADM01C).
+      *              PF7 pages backward. PF8 pages forward.
+      * Copybooks:   COCOM01Y (COMMAREA), CSAUD01Y (AUDIT-RECORD),
+      *              COTTL01Y (titles), CSDAT01Y (date/time),
+      *              CSMSG01Y (messages), DFHAID, DFHBMSCA
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUSR05C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Program identity and state flags
+       01 WS-VARIABLES.
+      *  Program name used in COMMAREA routing and screen header
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COUSR05C'.
+      *  CICS transaction ID for pseudo-conversational RETURN
+         05 WS-TRANID                  PIC X(04) VALUE 'CU05'.
+      *  Message buffer displayed in the screen error/info area
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *  CICS file name for the AUDITLOG VSAM KSDS dataset
+         05 WS-AUDITLOG-FILE           PIC X(08) VALUE 'AUDITLOG'.
+      *  Error flag: set to Y on CICS or validation error
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *  End-of-file flag for AUDITLOG browse operations
+         05 WS-AUDITLOG-EOF            PIC X(01) VALUE 'N'.
+           88 AUDITLOG-EOF                       VALUE 'Y'.
+           88 AUDITLOG-NOT-EOF                   VALUE 'N'.
+      *  Controls whether SEND MAP uses ERASE (full redraw)
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+      *  Flag indicating more records exist after this page
+         05 WS-NEXT-PAGE-FLG           PIC X(01) VALUE 'N'.
+           88 NEXT-PAGE-YES                      VALUE 'Y'.
+           88 NEXT-PAGE-NO                       VALUE 'N'.
+
+      *  CICS RESP and RESP2 codes from file I/O operations
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *  Row index for 10-row screen list (1 through 10)
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+      *  Local page number tracker
+         05 WS-PAGE-NUM                PIC S9(04) COMP VALUE ZEROS.
+      *  Paging anchors: first/last AUD-ID displayed on this page
+         05 WS-AUDID-FIRST             PIC 9(16) VALUE ZEROS.
+         05 WS-AUDID-LAST              PIC 9(16) VALUE ZEROS.
+
+      * COMMAREA for inter-program communication (COCOM01Y.cpy).
+      * Carries user ID, program routing, and context flags.
+       COPY COCOM01Y.
+      *  CU05-specific extension: paging state persisted across
+      *  pseudo-conversational turns.
+          05 CDEMO-CU05-INFO.
+      *     First/last audit ID on current page (paging anchors)
+             10 CDEMO-CU05-AUDID-FIRST     PIC 9(16).
+             10 CDEMO-CU05-AUDID-LAST      PIC 9(16).
+      *     Current page number displayed to the user
+             10 CDEMO-CU05-PAGE-NUM        PIC 9(08).
+      *     Flag indicating more records exist after this page
+             10 CDEMO-CU05-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 CU05-NEXT-PAGE-YES                 VALUE 'Y'.
+                88 CU05-NEXT-PAGE-NO                  VALUE 'N'.
+
+      * BMS symbolic map for audit trail list screen COUSR5A.
+      * Defines input (COUSR5AI) and output (COUSR5AO) areas
+      * with 10 rows of ID/TS/USER/ACTION/BY fields.
+       COPY COUSR05.
+
+      * Application title and banner text (COTTL01Y.cpy).
+       COPY COTTL01Y.
+      * Date/time working storage fields (CSDAT01Y.cpy).
+       COPY CSDAT01Y.
+      * Common user message definitions (CSMSG01Y.cpy).
+       COPY CSMSG01Y.
+      * Audit trail record layout (CSAUD01Y.cpy).
+       COPY CSAUD01Y.
+
+      * CICS attention identifier constants (DFHAID).
+       COPY DFHAID.
+      * BMS attribute byte constants (DFHBMSCA).
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      * CICS passes the COMMAREA via DFHCOMMAREA. Length is
+      * in EIBCALEN (0 on first entry, >0 on re-entry).
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. On first entry, perform forward page.
+      * On re-entry, dispatch AID: PF3=back, PF7=page backward,
+      * PF8=page forward. ENTER just refreshes the current page.
+       MAIN-PARA.
+
+      *    Initialize state flags for this interaction cycle
+           SET ERR-FLG-OFF TO TRUE
+           SET AUDITLOG-NOT-EOF TO TRUE
+           SET NEXT-PAGE-NO TO TRUE
+           SET SEND-ERASE-YES TO TRUE
+
+      *    Clear message areas on screen and in working storage
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COUSR5AO
+
+      *    Check EIBCALEN: 0 means no COMMAREA (not routed
+      *    here properly) so redirect to sign-on screen
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+      *        Copy COMMAREA from linkage into working storage
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      *        First-time entry: display initial audit list page
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COUSR5AO
+                   MOVE 0                   TO CDEMO-CU05-PAGE-NUM
+                   MOVE LOW-VALUES          TO AUD-ID
+                   PERFORM PROCESS-PAGE-FORWARD
+               ELSE
+      *            Re-entry: receive user input and dispatch
+      *            based on the AID key pressed
+                   PERFORM RECEIVE-AUDLST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+      *                    ENTER: refresh from the top of the file
+                           MOVE 0           TO CDEMO-CU05-PAGE-NUM
+                           MOVE LOW-VALUES  TO AUD-ID
+                           PERFORM PROCESS-PAGE-FORWARD
+                       WHEN DFHPF3
+      *                    PF3: return to admin menu COADM01C
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+      *                    PF7: page backward in audit list
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+      *                    PF8: page forward in audit list
+                           PERFORM PROCESS-PF8-KEY
+                       WHEN OTHER
+      *                    Unrecognized key: show error message
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           SET SEND-ERASE-NO TO TRUE
+                           PERFORM SEND-AUDLST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    Pseudo-conversational return: CICS suspends this
+      *    task and re-invokes via transaction CU05 when the
+      *    user presses a key, passing COMMAREA for state
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+      * Handle PF7 (page backward). Uses the first audit ID on
+      * the current page as the browse anchor and reads
+      * backward to fill the previous page of results.
+       PROCESS-PF7-KEY.
+
+           IF CDEMO-CU05-AUDID-FIRST = ZEROS
+               MOVE LOW-VALUES TO AUD-ID
+           ELSE
+               MOVE CDEMO-CU05-AUDID-FIRST TO AUD-ID
+           END-IF
+
+           SET NEXT-PAGE-YES TO TRUE
+
+           IF CDEMO-CU05-PAGE-NUM > 1
+               PERFORM PROCESS-PAGE-BACKWARD
+           ELSE
+               MOVE 'You are already at the top of the page...' TO
+                               WS-MESSAGE
+               SET SEND-ERASE-NO TO TRUE
+               PERFORM SEND-AUDLST-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+      * Handle PF8 (page forward). Uses the last audit ID on
+      * the current page as the browse anchor and reads
+      * forward to fill the next page of results.
+       PROCESS-PF8-KEY.
+
+           IF CDEMO-CU05-AUDID-LAST = ZEROS
+               MOVE HIGH-VALUES TO AUD-ID
+           ELSE
+               MOVE CDEMO-CU05-AUDID-LAST TO AUD-ID
+           END-IF
+
+           IF CU05-NEXT-PAGE-YES
+               PERFORM PROCESS-PAGE-FORWARD
+           ELSE
+               MOVE 'You are already at the bottom of the page...' TO
+                               WS-MESSAGE
+               SET SEND-ERASE-NO TO TRUE
+               PERFORM SEND-AUDLST-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-FORWARD
+      *----------------------------------------------------------------*
+      * Browse AUDITLOG forward from the current position. Opens
+      * a browse, reads up to 10 records via READNEXT, populates
+      * screen rows, and checks for more pages via peek-ahead.
+       PROCESS-PAGE-FORWARD.
+
+           PERFORM STARTBR-AUDITLOG-FILE
+
+           IF NOT ERR-FLG-ON
+
+      *        Skip the anchor record on PF8 re-entry so the
+      *        next page starts after the last displayed record
+               IF EIBAID NOT = DFHENTER AND DFHPF7 AND DFHPF3
+                   PERFORM READNEXT-AUDITLOG-FILE
+               END-IF
+
+               IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+                   PERFORM INITIALIZE-AUDIT-ROW
+               END-PERFORM
+               END-IF
+
+               MOVE 1             TO  WS-IDX
+
+               PERFORM UNTIL WS-IDX >= 11 OR AUDITLOG-EOF OR ERR-FLG-ON
+                   PERFORM READNEXT-AUDITLOG-FILE
+                   IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+                       PERFORM POPULATE-AUDIT-ROW
+                       COMPUTE WS-IDX = WS-IDX + 1
+                   END-IF
+               END-PERFORM
+
+               IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+                   COMPUTE CDEMO-CU05-PAGE-NUM =
+                           CDEMO-CU05-PAGE-NUM + 1
+                   PERFORM READNEXT-AUDITLOG-FILE
+                   IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+                       SET CU05-NEXT-PAGE-YES TO TRUE
+                   ELSE
+                       SET CU05-NEXT-PAGE-NO TO TRUE
+                   END-IF
+               ELSE
+                   SET CU05-NEXT-PAGE-NO TO TRUE
+                   IF WS-IDX > 1
+                       COMPUTE CDEMO-CU05-PAGE-NUM =
+                               CDEMO-CU05-PAGE-NUM + 1
+                   END-IF
+               END-IF
+
+               PERFORM ENDBR-AUDITLOG-FILE
+
+               MOVE CDEMO-CU05-PAGE-NUM TO PAGENUMI  OF COUSR5AI
+               PERFORM SEND-AUDLST-SCREEN
+
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-BACKWARD
+      *----------------------------------------------------------------*
+      * Browse AUDITLOG backward from the current position. Opens
+      * a browse at the first audit ID, reads up to 10 records
+      * in reverse via READPREV, populates rows from bottom up.
+       PROCESS-PAGE-BACKWARD.
+
+           PERFORM STARTBR-AUDITLOG-FILE
+
+           IF NOT ERR-FLG-ON
+
+               IF EIBAID NOT = DFHENTER  AND DFHPF8
+                   PERFORM READPREV-AUDITLOG-FILE
+               END-IF
+
+               IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+               PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+                   PERFORM INITIALIZE-AUDIT-ROW
+               END-PERFORM
+               END-IF
+
+               MOVE 10          TO  WS-IDX
+
+               PERFORM UNTIL WS-IDX <= 0 OR AUDITLOG-EOF OR ERR-FLG-ON
+                   PERFORM READPREV-AUDITLOG-FILE
+                   IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+                       PERFORM POPULATE-AUDIT-ROW
+                       COMPUTE WS-IDX = WS-IDX - 1
+                   END-IF
+               END-PERFORM
+
+               IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF
+               PERFORM READPREV-AUDITLOG-FILE
+               IF CU05-NEXT-PAGE-YES
+                   IF AUDITLOG-NOT-EOF AND ERR-FLG-OFF AND
+                       CDEMO-CU05-PAGE-NUM > 1
+                       SUBTRACT 1 FROM CDEMO-CU05-PAGE-NUM
+                   ELSE
+                       MOVE 1 TO CDEMO-CU05-PAGE-NUM
+                   END-IF
+               END-IF
+               END-IF
+
+               PERFORM ENDBR-AUDITLOG-FILE
+
+               MOVE CDEMO-CU05-PAGE-NUM TO PAGENUMI  OF COUSR5AI
+               PERFORM SEND-AUDLST-SCREEN
+
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-AUDIT-ROW
+      *----------------------------------------------------------------*
+      * Map AUDIT-RECORD fields into the screen row for the
+      * current row index (WS-IDX). Row 1 also captures the
+      * first audit ID; row 10 also captures the last, for
+      * paging anchor state in the COMMAREA.
+       POPULATE-AUDIT-ROW.
+
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE AUD-ID        TO AUDID01I  OF COUSR5AI
+                                         CDEMO-CU05-AUDID-FIRST
+                   MOVE AUD-TS        TO AUDTS01I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR01I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT01I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY01I  OF COUSR5AI
+               WHEN 2
+                   MOVE AUD-ID        TO AUDID02I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS02I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR02I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT02I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY02I  OF COUSR5AI
+               WHEN 3
+                   MOVE AUD-ID        TO AUDID03I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS03I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR03I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT03I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY03I  OF COUSR5AI
+               WHEN 4
+                   MOVE AUD-ID        TO AUDID04I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS04I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR04I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT04I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY04I  OF COUSR5AI
+               WHEN 5
+                   MOVE AUD-ID        TO AUDID05I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS05I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR05I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT05I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY05I  OF COUSR5AI
+               WHEN 6
+                   MOVE AUD-ID        TO AUDID06I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS06I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR06I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT06I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY06I  OF COUSR5AI
+               WHEN 7
+                   MOVE AUD-ID        TO AUDID07I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS07I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR07I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT07I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY07I  OF COUSR5AI
+               WHEN 8
+                   MOVE AUD-ID        TO AUDID08I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS08I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR08I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT08I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY08I  OF COUSR5AI
+               WHEN 9
+                   MOVE AUD-ID        TO AUDID09I  OF COUSR5AI
+                   MOVE AUD-TS        TO AUDTS09I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR09I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT09I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY09I  OF COUSR5AI
+               WHEN 10
+                   MOVE AUD-ID        TO AUDID10I  OF COUSR5AI
+                                         CDEMO-CU05-AUDID-LAST
+                   MOVE AUD-TS        TO AUDTS10I  OF COUSR5AI
+                   MOVE AUD-USR-ID    TO AUDUSR10I OF COUSR5AI
+                   MOVE AUD-ACTION-CD TO AUDACT10I OF COUSR5AI
+                   MOVE AUD-BY-USR-ID TO AUDBY10I  OF COUSR5AI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-AUDIT-ROW
+      *----------------------------------------------------------------*
+      * Clear a single screen row at the row index WS-IDX so
+      * stale data from a prior page does not appear on screen.
+       INITIALIZE-AUDIT-ROW.
+
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE SPACES TO AUDID01I  OF COUSR5AI
+                                  AUDTS01I  OF COUSR5AI
+                                  AUDUSR01I OF COUSR5AI
+                                  AUDACT01I OF COUSR5AI
+                                  AUDBY01I  OF COUSR5AI
+               WHEN 2
+                   MOVE SPACES TO AUDID02I  OF COUSR5AI
+                                  AUDTS02I  OF COUSR5AI
+                                  AUDUSR02I OF COUSR5AI
+                                  AUDACT02I OF COUSR5AI
+                                  AUDBY02I  OF COUSR5AI
+               WHEN 3
+                   MOVE SPACES TO AUDID03I  OF COUSR5AI
+                                  AUDTS03I  OF COUSR5AI
+                                  AUDUSR03I OF COUSR5AI
+                                  AUDACT03I OF COUSR5AI
+                                  AUDBY03I  OF COUSR5AI
+               WHEN 4
+                   MOVE SPACES TO AUDID04I  OF COUSR5AI
+                                  AUDTS04I  OF COUSR5AI
+                                  AUDUSR04I OF COUSR5AI
+                                  AUDACT04I OF COUSR5AI
+                                  AUDBY04I  OF COUSR5AI
+               WHEN 5
+                   MOVE SPACES TO AUDID05I  OF COUSR5AI
+                                  AUDTS05I  OF COUSR5AI
+                                  AUDUSR05I OF COUSR5AI
+                                  AUDACT05I OF COUSR5AI
+                                  AUDBY05I  OF COUSR5AI
+               WHEN 6
+                   MOVE SPACES TO AUDID06I  OF COUSR5AI
+                                  AUDTS06I  OF COUSR5AI
+                                  AUDUSR06I OF COUSR5AI
+                                  AUDACT06I OF COUSR5AI
+                                  AUDBY06I  OF COUSR5AI
+               WHEN 7
+                   MOVE SPACES TO AUDID07I  OF COUSR5AI
+                                  AUDTS07I  OF COUSR5AI
+                                  AUDUSR07I OF COUSR5AI
+                                  AUDACT07I OF COUSR5AI
+                                  AUDBY07I  OF COUSR5AI
+               WHEN 8
+                   MOVE SPACES TO AUDID08I  OF COUSR5AI
+                                  AUDTS08I  OF COUSR5AI
+                                  AUDUSR08I OF COUSR5AI
+                                  AUDACT08I OF COUSR5AI
+                                  AUDBY08I  OF COUSR5AI
+               WHEN 9
+                   MOVE SPACES TO AUDID09I  OF COUSR5AI
+                                  AUDTS09I  OF COUSR5AI
+                                  AUDUSR09I OF COUSR5AI
+                                  AUDACT09I OF COUSR5AI
+                                  AUDBY09I  OF COUSR5AI
+               WHEN 10
+                   MOVE SPACES TO AUDID10I  OF COUSR5AI
+                                  AUDTS10I  OF COUSR5AI
+                                  AUDUSR10I OF COUSR5AI
+                                  AUDACT10I OF COUSR5AI
+                                  AUDBY10I  OF COUSR5AI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the previous screen via EXEC CICS
+      * XCTL, passing the COMMAREA. Defaults to sign-on
+      * (COSGN00C) if no target program is set.
+
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-AUDLST-SCREEN
+      *----------------------------------------------------------------*
+      * Populate header fields and send BMS map COUSR5A to the
+      * terminal. Uses ERASE for full page redraws; omits ERASE
+      * for in-place updates (e.g. error messages).
+       SEND-AUDLST-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COUSR5AO
+
+           IF SEND-ERASE-YES
+               EXEC CICS SEND
+                         MAP('COUSR5A')
+                         MAPSET('COUSR05')
+                         FROM(COUSR5AO)
+                         ERASE
+                         CURSOR
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                         MAP('COUSR5A')
+                         MAPSET('COUSR05')
+                         FROM(COUSR5AO)
+                         CURSOR
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-AUDLST-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COUSR5A into the
+      * symbolic input area COUSR5AI.
+       RECEIVE-AUDLST-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COUSR5A')
+                     MAPSET('COUSR05')
+                     INTO(COUSR5AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles, transaction
+      * name, program name, and current date/time.
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COUSR5AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COUSR5AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COUSR5AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COUSR5AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COUSR5AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COUSR5AO.
+
+      *----------------------------------------------------------------*
+      *                      STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Start a browse on the AUDITLOG VSAM KSDS from the key
+      * in AUD-ID. Handles NORMAL, NOTFND, and OTHER RESP.
+       STARTBR-AUDITLOG-FILE.
+
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   SET AUDITLOG-EOF TO TRUE
+                   MOVE 'No audit records found...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-AUDLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Audit Log...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-AUDLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READNEXT-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the next sequential record from the AUDITLOG
+      * browse into AUDIT-RECORD (see CSAUD01Y.cpy).
+       READNEXT-AUDITLOG-FILE.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET AUDITLOG-EOF TO TRUE
+                   MOVE 'You have reached the bottom of the page...' TO
+                                   WS-MESSAGE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Audit Log...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the previous record from the AUDITLOG browse into
+      * AUDIT-RECORD (see CSAUD01Y.cpy).
+       READPREV-AUDITLOG-FILE.
+
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET AUDITLOG-EOF TO TRUE
+                   MOVE 'You have reached the top of the page...' TO
+                                   WS-MESSAGE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Audit Log...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * End the AUDITLOG file browse session.
+       ENDBR-AUDITLOG-FILE.
+
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+           END-EXEC.
