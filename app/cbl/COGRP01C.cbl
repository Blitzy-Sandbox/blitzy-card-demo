@@ -0,0 +1,685 @@
+      ******************************************************************
+      * Program     : COGRP01C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Update a disclosure group interest rate in
+      *               DISCGRP file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Update disclosure group interest rate
+      *                      (admin function)
+      *================================================================*
+      * Program:     COGRP01C
+      * Transaction: GRP1
+      * BMS Map:     COGRP01 / COGRP1A
+      * Function:    Two-phase operation:
+      *              (1) Fetch a disclosure group by its composite
+      *                  key (account group ID + transaction type
+      *                  code + transaction category code) from
+      *                  DISCGRP VSAM KSDS
+      *              (2) Edit the interest rate and submit. Compares
+      *                  the screen field to the stored value and
+      *                  REWRITEs only when it changed.
+      *              DISCGRP is a small, closed lookup table loaded
+      *              by app/jcl/DISCGRP.jcl -- this program never
+      *              adds or deletes a group, it only maintains
+      *              DIS-INT-RATE for an existing one (the composite
+      *              key itself is the file's key and is protected
+      *              against change).
+      * Pattern:     Uses READ UPDATE + REWRITE on DISCGRP VSAM KSDS.
+      *              Interest rate is edited using the signed
+      *              numeric-edit pattern from COACTUPC.cbl (paired
+      *              numeric/numeric-edited work fields, positional
+      *              reference-modification format checks, and
+      *              FUNCTION NUMVAL-C conversion).
+      * Files:       DISCGRP (READ UPDATE, REWRITE)
+      * Navigation:  ENTER fetches the group record for editing.
+      *              PF3 saves changes and returns to caller.
+      *              PF4 clears screen. PF5 saves changes.
+      *              PF12 returns to admin menu without saving.
+      * Copybooks:   COCOM01Y, CVTRA02Y, COTTL01Y, CSDAT01Y,
+      *              CSMSG01Y
+      * See also:    app/cpy/COCOM01Y.cpy (COMMAREA layout)
+      *              app/cpy/CVTRA02Y.cpy (disclosure group layout)
+      *              app/bms/COGRP01.bms  (BMS map definition)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COGRP01C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Working storage fields for program control and I/O
+       01 WS-VARIABLES.
+      *    Program name and transaction ID for pseudo-conversational
+      *    RETURN TRANSID and XCTL breadcrumb tracking
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COGRP01C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'GRP1'.
+      *    General-purpose message buffer sent to ERRMSGO on screen
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *    VSAM DISCGRP file name constant for EXEC CICS file I/O
+         05 WS-DISCGRP-FILE            PIC X(08) VALUE 'DISCGRP'.
+      *    Error flag: set to 'Y' when validation or I/O fails;
+      *    gates subsequent processing within a paragraph
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *    CICS RESP and RESP2 codes captured from every EXEC CICS
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *    Modification tracker: set to 'Y' when the interest rate on
+      *    screen differs from the current DISCGRP record value
+         05 WS-DISCGRP-MODIFIED        PIC X(01) VALUE 'N'.
+           88 DISCGRP-MODIFIED-YES               VALUE 'Y'.
+           88 DISCGRP-MODIFIED-NO                VALUE 'N'.
+
+      * Paired numeric / numeric-edited work fields for the interest
+      * rate field, following the same pattern COACTUPC.cbl uses for
+      * its money fields (WS-CURR-BAL-N / WS-CURR-BAL-E etc.)
+       01 WS-DISCGRP-EDIT-FIELDS.
+         05 WS-DISC-RATE-N                        PIC S9(04)V99
+                                                  VALUE ZERO.
+         05 WS-DISC-RATE-E                        PIC +9999.99
+                                                  VALUE ZEROS.
+      *    Same pair for the optional promotional/introductory
+      *    rate (see CVTRA02Y.cpy DIS-PROMO-INT-RATE)
+         05 WS-DISC-PROMO-RATE-N                  PIC S9(04)V99
+                                                  VALUE ZERO.
+         05 WS-DISC-PROMO-RATE-E                  PIC +9999.99
+                                                  VALUE ZEROS.
+      *    Validated promotional expiry date, format YYYY-MM-DD, or
+      *    SPACES when the promotional rate is being cleared
+         05 WS-DISC-PROMO-EXPIRY                  PIC X(10)
+                                                  VALUE SPACES.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+      *    GRP1-specific COMMAREA extension: the composite group
+      *    key pre-selected from the group list screen (COGRP00C)
+          05 CDEMO-CGP1-INFO.
+             10 CDEMO-CGP1-KEY-FIRST       PIC X(16).
+             10 CDEMO-CGP1-KEY-LAST        PIC X(16).
+             10 CDEMO-CGP1-PAGE-NUM        PIC 9(08).
+             10 CDEMO-CGP1-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+             10 CDEMO-CGP1-SEL-FLG         PIC X(01).
+             10 CDEMO-CGP1-SELECTED        PIC X(16).
+
+      * BMS symbolic map for disclosure group update screen (COGRP1A)
+       COPY COGRP01.
+
+      * Application title and banner text
+       COPY COTTL01Y.
+      * Date/time working storage fields
+       COPY CSDAT01Y.
+      * Common user message definitions
+       COPY CSMSG01Y.
+      * 50-byte disclosure group record layout. Composite key:
+      * DIS-ACCT-GROUP-ID (10) + DIS-TRAN-TYPE-CD (2) +
+      * DIS-TRAN-CAT-CD (4). See app/cpy/CVTRA02Y.cpy
+       COPY CVTRA02Y.
+
+      * CICS attention identifier constants (ENTER, PF keys)
+       COPY DFHAID.
+      * BMS attribute constants (colors, highlights)
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point -- pseudo-conversational controller.
+      * First entry: initializes screen; if a group key was passed
+      * via COMMAREA from the group list, auto-fetches that record.
+      * Re-entry: receives screen input and dispatches on AID key:
+      *   ENTER  = fetch/lookup group by ID + type code + category
+      *   PF3    = save changes and return to calling program
+      *   PF4    = clear all screen fields
+      *   PF5    = save changes (stay on screen)
+      *   PF12   = return to admin menu (COADM01C) without saving
+      *   OTHER  = display invalid-key error message
+       MAIN-PARA.
+           SET ERR-FLG-OFF           TO TRUE
+           SET DISCGRP-MODIFIED-NO   TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COGRP1AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COGRP1AO
+                   MOVE -1       TO GIDINL OF COGRP1AI
+                   IF CDEMO-CGP1-SELECTED NOT =
+                                              SPACES AND LOW-VALUES
+                       MOVE CDEMO-CGP1-SELECTED(1:10) TO
+                            GIDINI OF COGRP1AI
+                       MOVE CDEMO-CGP1-SELECTED(11:2) TO
+                            GTYPINI OF COGRP1AI
+                       MOVE CDEMO-CGP1-SELECTED(13:4) TO
+                            GCATINI OF COGRP1AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-GRPUPD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-GRPUPD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           PERFORM UPDATE-DISCGRP-INFO
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM UPDATE-DISCGRP-INFO
+                       WHEN DFHPF12
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-GRPUPD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Phase 1 -- Fetch: validate the account group ID, type code,
+      * and category code are all non-empty, then read the DISCGRP
+      * record with UPDATE intent. On success, populate the screen
+      * fields with the current interest rate and, if on file, the
+      * promotional rate and expiry date for editing.
+       PROCESS-ENTER-KEY.
+           EVALUATE TRUE
+               WHEN GIDINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account Group ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GIDINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN GTYPINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GTYPINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN GCATINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category Code can NOT be empty...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO GCATINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO GCATINL OF COGRP1AI
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE SPACES      TO GRATEI  OF COGRP1AI
+               MOVE SPACES      TO GPRATEI OF COGRP1AI
+               MOVE SPACES      TO GPEXPI  OF COGRP1AI
+               MOVE GIDINI  OF COGRP1AI TO DIS-ACCT-GROUP-ID
+               MOVE GTYPINI OF COGRP1AI TO DIS-TRAN-TYPE-CD
+               MOVE GCATINI OF COGRP1AI TO DIS-TRAN-CAT-CD
+               PERFORM READ-DISCGRP-FILE
+           END-IF.
+
+           IF NOT ERR-FLG-ON
+               MOVE DIS-INT-RATE   TO WS-DISC-RATE-E
+               MOVE WS-DISC-RATE-E TO GRATEI    OF COGRP1AI
+               IF DIS-PROMO-EXPIRY-DATE NOT = SPACES AND LOW-VALUES
+                   MOVE DIS-PROMO-INT-RATE TO WS-DISC-PROMO-RATE-E
+                   MOVE WS-DISC-PROMO-RATE-E TO GPRATEI OF COGRP1AI
+                   MOVE DIS-PROMO-EXPIRY-DATE TO GPEXPI OF COGRP1AI
+               END-IF
+               PERFORM SEND-GRPUPD-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-DISCGRP-INFO
+      *----------------------------------------------------------------*
+      * Phase 2 -- Submit: validate the key fields and interest rate
+      * are non-empty and correctly formatted, re-read the record
+      * with UPDATE lock, compare the screen rate to the stored
+      * value. If it changed, REWRITE the record; if not, display
+      * an informational message in red.
+       UPDATE-DISCGRP-INFO.
+           EVALUATE TRUE
+               WHEN GIDINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account Group ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GIDINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN GTYPINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GTYPINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN GCATINI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category Code can NOT be empty...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO GCATINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN GRATEI OF COGRP1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Interest Rate can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GRATEL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN OTHER
+                   EVALUATE TRUE
+                       WHEN GRATEI OF COGRP1AI(1:1) NOT EQUAL '-'
+                                               AND NOT EQUAL '+'
+                       WHEN GRATEI OF COGRP1AI(2:4) NOT NUMERIC
+                       WHEN GRATEI OF COGRP1AI(6:1) NOT = '.'
+                       WHEN GRATEI OF COGRP1AI(7:2) IS NOT NUMERIC
+                           MOVE 'Y'     TO WS-ERR-FLG
+                           MOVE
+                          'Interest Rate should be in format -9999.99'
+                                               TO WS-MESSAGE
+                           MOVE -1       TO GRATEL OF COGRP1AI
+                           PERFORM SEND-GRPUPD-SCREEN
+                       WHEN OTHER
+                           COMPUTE WS-DISC-RATE-N =
+                              FUNCTION NUMVAL-C(GRATEI OF COGRP1AI)
+                   END-EVALUATE
+           END-EVALUATE
+
+      *    Promotional rate and expiry date are optional, but must
+      *    both be supplied together (blank/blank clears any
+      *    existing promotional rate; either alone is an error)
+           IF NOT ERR-FLG-ON
+               IF GPEXPI OF COGRP1AI = SPACES OR LOW-VALUES
+                   IF GPRATEI OF COGRP1AI = SPACES OR LOW-VALUES
+                       MOVE ZERO   TO WS-DISC-PROMO-RATE-N
+                       MOVE SPACES TO WS-DISC-PROMO-EXPIRY
+                   ELSE
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE
+                     'Promo Expiry Date required with Promo Rate...'
+                                       TO WS-MESSAGE
+                       MOVE -1       TO GPEXPL OF COGRP1AI
+                       PERFORM SEND-GRPUPD-SCREEN
+                   END-IF
+               ELSE
+                   IF GPRATEI OF COGRP1AI = SPACES OR LOW-VALUES
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE
+                     'Promo Rate required with Promo Expiry Date...'
+                                       TO WS-MESSAGE
+                       MOVE -1       TO GPRATEL OF COGRP1AI
+                       PERFORM SEND-GRPUPD-SCREEN
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               IF GPEXPI OF COGRP1AI NOT = SPACES
+                 IF GPEXPI OF COGRP1AI NOT = LOW-VALUES
+                   EVALUATE TRUE
+                       WHEN GPEXPI OF COGRP1AI(5:1) NOT = '-'
+                       WHEN GPEXPI OF COGRP1AI(8:1) NOT = '-'
+                       WHEN GPEXPI OF COGRP1AI(1:4) NOT NUMERIC
+                       WHEN GPEXPI OF COGRP1AI(6:2) NOT NUMERIC
+                       WHEN GPEXPI OF COGRP1AI(9:2) NOT NUMERIC
+                           MOVE 'Y'     TO WS-ERR-FLG
+                           MOVE
+                    'Promo Expiry Date should be in format YYYY-MM-DD'
+                                           TO WS-MESSAGE
+                           MOVE -1       TO GPEXPL OF COGRP1AI
+                           PERFORM SEND-GRPUPD-SCREEN
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+                 END-IF
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               IF GPRATEI OF COGRP1AI NOT = SPACES
+                 IF GPRATEI OF COGRP1AI NOT = LOW-VALUES
+                   EVALUATE TRUE
+                       WHEN GPRATEI OF COGRP1AI(1:1) NOT EQUAL '-'
+                                               AND NOT EQUAL '+'
+                       WHEN GPRATEI OF COGRP1AI(2:4) NOT NUMERIC
+                       WHEN GPRATEI OF COGRP1AI(6:1) NOT = '.'
+                       WHEN GPRATEI OF COGRP1AI(7:2) IS NOT NUMERIC
+                           MOVE 'Y'     TO WS-ERR-FLG
+                           MOVE
+                    'Promo Rate should be in format -9999.99'
+                                           TO WS-MESSAGE
+                           MOVE -1       TO GPRATEL OF COGRP1AI
+                           PERFORM SEND-GRPUPD-SCREEN
+                       WHEN OTHER
+                           COMPUTE WS-DISC-PROMO-RATE-N =
+                              FUNCTION NUMVAL-C(GPRATEI OF COGRP1AI)
+                           MOVE GPEXPI OF COGRP1AI TO
+                                          WS-DISC-PROMO-EXPIRY
+                   END-EVALUATE
+                 END-IF
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE GIDINI OF COGRP1AI  TO DIS-ACCT-GROUP-ID
+               MOVE GTYPINI OF COGRP1AI TO DIS-TRAN-TYPE-CD
+               MOVE GCATINI OF COGRP1AI TO DIS-TRAN-CAT-CD
+               PERFORM READ-DISCGRP-FILE
+               IF NOT ERR-FLG-ON
+                   IF WS-DISC-RATE-N NOT = DIS-INT-RATE
+                       MOVE WS-DISC-RATE-N TO DIS-INT-RATE
+                       SET DISCGRP-MODIFIED-YES TO TRUE
+                   END-IF
+                   IF WS-DISC-PROMO-RATE-N NOT = DIS-PROMO-INT-RATE
+                    OR WS-DISC-PROMO-EXPIRY NOT = DIS-PROMO-EXPIRY-DATE
+                       MOVE WS-DISC-PROMO-RATE-N   TO DIS-PROMO-INT-RATE
+                       MOVE WS-DISC-PROMO-EXPIRY   TO
+                                                  DIS-PROMO-EXPIRY-DATE
+                       SET DISCGRP-MODIFIED-YES TO TRUE
+                   END-IF
+                   IF DISCGRP-MODIFIED-YES
+                       PERFORM UPDATE-DISCGRP-FILE
+                   ELSE
+                       MOVE 'Please modify to update ...' TO
+                                       WS-MESSAGE
+                       MOVE DFHRED       TO ERRMSGC  OF COGRP1AO
+                       PERFORM SEND-GRPUPD-SCREEN
+                   END-IF
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-GRPUPD-SCREEN
+      *----------------------------------------------------------------*
+       SEND-GRPUPD-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COGRP1AO
+           EXEC CICS SEND
+                     MAP('COGRP1A')
+                     MAPSET('COGRP01')
+                     FROM(COGRP1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-GRPUPD-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-GRPUPD-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COGRP1A')
+                     MAPSET('COGRP01')
+                     INTO(COGRP1AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COGRP1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COGRP1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COGRP1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COGRP1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COGRP1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COGRP1AO.
+
+      *----------------------------------------------------------------*
+      *                      READ-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * Read the disclosure group record with UPDATE intent. The
+      * UPDATE option acquires an exclusive lock so it can be
+      * REWRITEn later without a second lookup.
+       READ-DISCGRP-FILE.
+           EXEC CICS READ
+                DATASET   (WS-DISCGRP-FILE)
+                INTO      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+                   MOVE 'Press PF5 key to save your updates ...' TO
+                                   WS-MESSAGE
+                   MOVE DFHNEUTR       TO ERRMSGC  OF COGRP1AO
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Disclosure Group NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GIDINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GRATEL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * REWRITE the modified DISCGRP record. The prior READ UPDATE
+      * already holds the record lock, so REWRITE completes the
+      * update cycle.
+       UPDATE-DISCGRP-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-DISCGRP-FILE)
+                FROM      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE SPACES             TO WS-MESSAGE
+                   MOVE DFHGREEN           TO ERRMSGC  OF COGRP1AO
+                   IF DIS-PROMO-EXPIRY-DATE = SPACES OR LOW-VALUES
+                       STRING 'Disclosure Group '  DELIMITED BY SIZE
+                              DIS-ACCT-GROUP-ID  DELIMITED BY SIZE
+                              '/'                DELIMITED BY SIZE
+                              DIS-TRAN-TYPE-CD   DELIMITED BY SIZE
+                              '/'                DELIMITED BY SIZE
+                              DIS-TRAN-CAT-CD    DELIMITED BY SIZE
+                              ' has been updated ...' DELIMITED BY SIZE
+                         INTO WS-MESSAGE
+                   ELSE
+                       STRING 'Disclosure Group '  DELIMITED BY SIZE
+                              DIS-ACCT-GROUP-ID  DELIMITED BY SIZE
+                              '/'                DELIMITED BY SIZE
+                              DIS-TRAN-TYPE-CD   DELIMITED BY SIZE
+                              '/'                DELIMITED BY SIZE
+                              DIS-TRAN-CAT-CD    DELIMITED BY SIZE
+                              ' has been updated with promo rate ...'
+                                                 DELIMITED BY SIZE
+                         INTO WS-MESSAGE
+                   END-IF
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Disclosure Group NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GIDINL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GRATEL OF COGRP1AI
+                   PERFORM SEND-GRPUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-GRPUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+           MOVE -1              TO GIDINL OF COGRP1AI
+           MOVE SPACES          TO GIDINI  OF COGRP1AI
+                                   GTYPINI OF COGRP1AI
+                                   GCATINI OF COGRP1AI
+                                   GRATEI  OF COGRP1AI
+                                   GPRATEI OF COGRP1AI
+                                   GPEXPI  OF COGRP1AI
+                                   WS-MESSAGE.
