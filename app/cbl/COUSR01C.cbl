@@ -52,11 +52,31 @@
          05 WS-TRANID                  PIC X(04) VALUE 'CU01'.
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
+         05 WS-AUDITLOG-FILE           PIC X(08) VALUE 'AUDITLOG'.
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      * Work area for the audit-record next-ID generation
+      * (same browse-to-end pattern COTRN02C uses for TRAN-ID)
+         05 WS-AUD-ID-N                PIC 9(16) VALUE ZEROS.
 
       * COMMAREA structure for inter-program communication
        COPY COCOM01Y.
@@ -72,6 +92,8 @@
        COPY CSMSG01Y.
       * User security record layout (80-byte USRSEC)
        COPY CSUSR01Y.
+      * Security audit trail record layout (AUDITLOG)
+       COPY CSAUD01Y.
 
       * CICS attention identifier constants (ENTER, PF keys)
        COPY DFHAID.
@@ -113,6 +135,12 @@
            ELSE
       * Restore COMMAREA from CICS-managed linkage area
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       * First entry: send blank user add form
                IF NOT CDEMO-PGM-REENTER
                    SET CDEMO-PGM-REENTER    TO TRUE
@@ -203,8 +231,15 @@
            END-EVALUATE
 
       * If no validation error, build SEC-USER-DATA record
-      * from screen input fields and write to USRSEC file
+      * from screen input fields and write to USRSEC file.
+      * INITIALIZE first so the fields not on this screen --
+      * failed-login count, lockout flag, last-login timestamp,
+      * password-changed date -- start blank/zero rather than
+      * relying on implicit WORKING-STORAGE initialization. A
+      * blank SEC-USR-PWD-CHANGED-DT is what forces this new
+      * user to change their password on first sign-on.
            IF NOT ERR-FLG-ON
+               INITIALIZE SEC-USER-DATA
                MOVE USERIDI  OF COUSR1AI TO SEC-USR-ID
                MOVE FNAMEI   OF COUSR1AI TO SEC-USR-FNAME
                MOVE LNAMEI   OF COUSR1AI TO SEC-USR-LNAME
@@ -212,12 +247,58 @@
                MOVE USRTYPEI OF COUSR1AI TO SEC-USR-TYPE
                PERFORM WRITE-USER-SEC-FILE
            END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
 
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
       * Transfer control to the previous screen (admin menu)
       * via EXEC CICS XCTL, passing the COMMAREA.
+
        RETURN-TO-PREV-SCREEN.
 
       * Default to sign-on screen if no target is set
@@ -327,6 +408,9 @@
            EVALUATE WS-RESP-CD
       * NORMAL: record written successfully
                WHEN DFHRESP(NORMAL)
+      * Record the addition in the audit trail before the
+      * screen fields are cleared below.
+                   PERFORM WRITE-AUDIT-RECORD
       * Clear form for next entry and show green success msg
                    PERFORM INITIALIZE-ALL-FIELDS
                    MOVE SPACES             TO WS-MESSAGE
@@ -355,6 +439,84 @@
                    PERFORM SEND-USRADD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+      * Write one 'A' (add) record to the AUDITLOG VSAM KSDS for
+      * the user just created. Generates the next AUD-ID using
+      * the same browse-to-end pattern COTRN02C uses for TRAN-ID.
+       WRITE-AUDIT-RECORD.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM STARTBR-AUDITLOG-FILE
+           PERFORM READPREV-AUDITLOG-FILE
+           PERFORM ENDBR-AUDITLOG-FILE
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           MOVE SEC-USR-ID        TO AUD-USR-ID
+           SET AUD-ACTION-ADD     TO TRUE
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE WS-PGMNAME        TO AUD-PGM-NAME
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+           END-EXEC.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
