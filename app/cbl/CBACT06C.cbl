@@ -0,0 +1,1125 @@
+      ******************************************************************
+      * Program     : CBACT06C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Daily balance-aging bucket report, with
+      *               dormant-account detection.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBACT06C - Daily Balance-Aging Bucket Report (Batch)
+      *
+      * Scans the account master (ACCTFILE) sequentially in key
+      * order -- so every account is visited, whether or not it owns
+      * any TCATBALF rows -- merging the transaction category
+      * balance file (TCATBALF, also in key order) onto that driver
+      * to accumulate each account's category balances into one
+      * total (the same break pattern CBACT04C uses to post
+      * interest, now keyed off ACCTFILE's control break instead of
+      * TCATBALF's). Ahead of that merge, a pre-pass over
+      * TRANSACT-FILE builds an in-memory table of the oldest
+      * TRAN-ORIG-TS posted against each account/category
+      * combination (resolving the owning account from TRAN-CARD-NUM
+      * via XREF-FILE, the same lookup 1110-GET-XREF-DATA already
+      * does). For each account, that table is searched for the
+      * oldest posting date among the categories the account
+      * currently carries a non-zero balance in, and the account is
+      * filed into an aging bucket based on days since that date,
+      * relative to the run date supplied via PARM-DATE:
+      *
+      *    CURRENT      -  0 to 30 days since oldest unpaid posting
+      *    31-60 DAYS   - 31 to 60 days since oldest unpaid posting
+      *    61-90 DAYS   - 61 to 90 days since oldest unpaid posting
+      *    OVER 90      - more than 90 days since oldest unpaid posting
+      *    NO ACTIVITY  - no TRANSACT posting found for any category
+      *                   the account currently carries a balance in
+      *
+      * Any account still flagged ACCT-ACTIVE-STATUS = 'Y' that
+      * lands in the OVER 90 or NO ACTIVITY bucket is additionally
+      * marked DORMANT on its report line and rolled into a DORMANT
+      * total on the closing line -- these are the accounts the
+      * system still considers active but that have gone quiet long
+      * enough to be worth a closure or reactivation-outreach review.
+      *
+      * Intended to run as a daily reporting step, independent of
+      * and downstream from the CBTRN02C posting run.
+      *
+      * Invoked by: BALAGRPT.jcl (EXEC PGM=CBACT06C)
+      * Pipeline position: Daily report, after CBTRN02C posting
+      *
+      * Files accessed:
+      *   ACCTFILE  - Account master (KSDS, sequential by account
+      *               ID) -- the report driver
+      *   TCATBALF  - Transaction category balance (KSDS, input,
+      *               sequential by composite key) -- merged onto
+      *               the ACCTFILE driver by leading account-ID key
+      *   XREFFILE  - Card cross-reference (KSDS, random read by
+      *               alternate key FD-XREF-ACCT-ID)
+      *   CUSTDAT   - Customer master (KSDS, random read)
+      *   TRANFILE  - Transaction master (sequential input, one
+      *               pre-pass to build the aging lookup table)
+      *   BALRPT    - Balance-aging report output (sequential, 132-
+      *               col)
+      *
+      * Copybooks: CVTRA01Y (category-balance record), CVACT01Y
+      *            (account record), CVACT03Y (cross-reference
+      *            record), CVCUS01Y (customer record), CVTRA05Y
+      *            (transaction record), CVBAL01Y (report line
+      *            formats)
+      *
+      * Mod-log:
+      *   2026-08-09  Reworked the aging bucket to key off the
+      *               oldest unpaid TRAN-ORIG-TS per account/
+      *               category (from a new TRANSACT-FILE pre-pass)
+      *               instead of ACCT-LAST-ACTIVITY-DATE, which is
+      *               account-wide most-recent activity rather than
+      *               a per-category past-due signal.
+      *   2026-08-09  Switched the report driver from TCATBALF to
+      *               ACCTFILE so a zero/paid-off-balance account
+      *               with no TCATBALF rows at all is still visited
+      *               and can land in NO ACTIVITY / DORMANT -- the
+      *               prior TCATBALF-driven control break never saw
+      *               such an account.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT06C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Transaction category balance VSAM KSDS -- sequential scan
+      * in composite-key order, the same access mode CBACT04C uses
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+      * Account master VSAM KSDS -- sequential scan in ascending
+      * account-ID order drives the report so that every account is
+      * visited, including one with no TCATBALF category-balance
+      * rows at all (the zero/paid-off-balance case a dormancy check
+      * exists to catch); TCATBALF is merged onto this driver below
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+      * Card cross-reference VSAM KSDS -- random read by the
+      * account-ID alternate key to resolve the owning customer
+           SELECT XREF-FILE ASSIGN TO XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  ALTERNATE RECORD KEY IS FD-XREF-ACCT-ID
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+      * Customer master VSAM KSDS -- random read by customer ID
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTDAT-STATUS.
+
+      * Transaction master -- sequential input, one pre-pass to
+      * build the account/category aging lookup table, the same
+      * assign-name and access style CBTRN05C/CBSTM03A use
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * Balance-aging report -- sequential output, 132-col lines
+           SELECT REPORT-FILE ASSIGN TO BALRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS BALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FD for transaction category balance VSAM input (50 bytes)
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+      * FD for account master VSAM input (300 bytes)
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * FD for card cross-reference VSAM (50 bytes)
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-DATA                      PIC X(23).
+
+      * FD for customer master VSAM (500 bytes)
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTDAT-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * FD for transaction master sequential input -- 350-byte
+      * record: data(304), process timestamp(26), filler(20)
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-DATA                     PIC X(304).
+           05 FD-TRAN-PROC-TS                   PIC X(26).
+           05 FD-TRAN-FILLER                    PIC X(20).
+
+      * FD for balance-aging report sequential output (132 bytes)
+       FD  REPORT-FILE.
+       01  FD-BALRPT-REC                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * CVTRA01Y: 50-byte transaction category balance record
+       COPY CVTRA01Y.
+      * FILE STATUS for TCATBALF VSAM sequential input
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+      * CVACT01Y: 300-byte account master record
+       COPY CVACT01Y.
+      * FILE STATUS for ACCTFILE VSAM random read
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+      * CVACT03Y: 50-byte card cross-reference record
+       COPY CVACT03Y.
+      * FILE STATUS for XREFFILE VSAM random read
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+      * CVCUS01Y: 500-byte customer master record
+       COPY CVCUS01Y.
+      * FILE STATUS for CUSTDAT VSAM random read
+       01  CUSTDAT-STATUS.
+           05  CUSTDAT-STAT1       PIC X.
+           05  CUSTDAT-STAT2       PIC X.
+
+      * CVTRA05Y: 350-byte transaction record, read in the
+      * TRANSACT-FILE pre-pass that builds the aging lookup table
+       COPY CVTRA05Y.
+      * FILE STATUS for TRANFILE sequential input
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+      * CVBAL01Y: balance-aging report print-line formats
+       COPY CVBAL01Y.
+      * FILE STATUS for BALRPT sequential output
+       01  BALRPT-STATUS.
+           05  BALRPT-STAT1        PIC X.
+           05  BALRPT-STAT2        PIC X.
+
+      * General I/O status work area for status code display
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+      * Binary-to-alpha conversion area for status display
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+      * Formatted 4-digit status code for DISPLAY output
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+      * Application result code -- controls error flow
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * End-of-file flag for TCATBALF read loop
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+      * End-of-file flag for the ACCTFILE sequential driver loop
+       01  WS-ACCT-EOF              PIC X(01)   VALUE 'N'.
+      * End-of-file flag for the TRANSACT-FILE aging pre-pass
+       01  WS-TRAN-EOF              PIC X(01)   VALUE 'N'.
+      * ABEND code and timing for CEE3ABD abnormal end call
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+      * Working variables for the account control break.
+      * WS-LAST-ACCT-NUM: tracks current account for break
+      * WS-ACCT-BAL-TOTAL: sum of this account's category
+      *   balances, accumulated across its TCATBAL records
+       01 WS-MISC-VARS.
+           05 WS-LAST-ACCT-NUM          PIC X(11) VALUE SPACES.
+           05 WS-ACCT-BAL-TOTAL         PIC S9(10)V99 VALUE 0.
+
+       01  WS-CUSTOMER-NAME             PIC X(50).
+       01  WS-BUCKET-DESC               PIC X(12).
+      * Set by 1160-DETECT-DORMANT-ACCOUNT; moved to the report
+      * line's BAL-DTL-DORMANT-FLAG on the control break
+       01  WS-DORMANT-FLAG               PIC X(07) VALUE SPACES.
+
+      * Aging lookup table, built by the TRANSACT-FILE pre-pass
+      * (1600-BUILD-AGING-TABLE): one entry per distinct account/
+      * type/category combination that has ever posted a
+      * transaction, holding the oldest TRAN-ORIG-TS seen for it.
+      * Found or added by 1620-UPDATE-AGING-ENTRY; a fixed OCCURS
+      * table with a linear SEARCH, the same idiom CBTRN05C uses
+      * for its merchant summary table.
+       01 WS-AGING-TABLE.
+           05 WS-AGE-ENTRIES-USED    PIC S9(04) COMP VALUE 0.
+           05 WS-AGE-ENTRY OCCURS 500 TIMES
+                            INDEXED BY WS-AGE-IDX.
+              10 WS-AGE-ACCT-ID      PIC 9(11).
+              10 WS-AGE-TYPE-CD      PIC X(02).
+              10 WS-AGE-CAT-CD       PIC 9(04).
+              10 WS-AGE-OLDEST-TS    PIC X(26).
+
+      * List of the categories contributing a non-zero balance to
+      * the account currently being accumulated in the main
+      * TCATBALF loop, reset on each control break and consulted
+      * by 1155-FIND-OLDEST-UNPAID-TS to search WS-AGING-TABLE for
+      * only the categories this account is actually carrying a
+      * balance in.
+       01 WS-ACCT-CAT-LIST.
+           05 WS-ACL-ENTRIES-USED    PIC S9(04) COMP VALUE 0.
+           05 WS-ACL-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-ACL-IDX.
+              10 WS-ACL-TYPE-CD      PIC X(02).
+              10 WS-ACL-CAT-CD       PIC 9(04).
+
+      * Oldest unpaid TRAN-ORIG-TS found across the account's
+      * outstanding categories; set by 1155-FIND-OLDEST-UNPAID-TS
+      * and consumed by 1150-DETERMINE-AGING-BUCKET. Spaces means
+      * no matching TRANSACT posting was found.
+       01 WS-OLDEST-UNPAID-TS         PIC X(26) VALUE SPACES.
+
+      * Processing counters, printed at end of run
+       01 WS-RPT-COUNTERS.
+           05 WS-RECORD-COUNT           PIC 9(09) COMP-3 VALUE 0.
+           05 WS-CURRENT-COUNT          PIC 9(04) COMP-3 VALUE 0.
+           05 WS-31-60-COUNT            PIC 9(04) COMP-3 VALUE 0.
+           05 WS-61-90-COUNT            PIC 9(04) COMP-3 VALUE 0.
+           05 WS-OVER-90-COUNT          PIC 9(04) COMP-3 VALUE 0.
+           05 WS-NO-ACTIVITY-COUNT      PIC 9(04) COMP-3 VALUE 0.
+           05 WS-DORMANT-COUNT          PIC 9(04) COMP-3 VALUE 0.
+      * Counts TCATBALF rows skipped by the catch-up loop in the
+      * main merge -- category-balance rows for an account ID the
+      * ACCTFILE cursor has already passed, i.e. orphaned relative
+      * to the driving ACCTFILE stream.
+           05 WS-TCATBAL-ORPHAN-COUNT   PIC 9(04) COMP-3 VALUE 0.
+
+      * Date-arithmetic work areas. WS-DATE-YMD-X10 receives a
+      * YYYY-MM-DD field (either PARM-DATE or ACCT-LAST-ACTIVITY-
+      * DATE); Z-CONVERT-DATE-TO-YYYYMMDD strips the dashes into
+      * WS-DATE-YMD-9, which FUNCTION INTEGER-OF-DATE turns into
+      * a comparable day count.
+       01  WS-DATE-YMD-X10               PIC X(10).
+       01  FILLER REDEFINES WS-DATE-YMD-X10.
+           05  WS-DATE-YYYY              PIC X(04).
+           05  FILLER                    PIC X.
+           05  WS-DATE-MM                PIC X(02).
+           05  FILLER                    PIC X.
+           05  WS-DATE-DD                PIC X(02).
+       01  WS-DATE-YMD-9                 PIC 9(08).
+       01  FILLER REDEFINES WS-DATE-YMD-9.
+           05  WS-DATE-YMD-YYYY          PIC 9(04).
+           05  WS-DATE-YMD-MM            PIC 9(02).
+           05  WS-DATE-YMD-DD            PIC 9(02).
+
+       01  WS-RUN-DATE-INT               PIC S9(09) COMP.
+       01  WS-LAST-ACT-DATE-INT          PIC S9(09) COMP.
+       01  WS-DAYS-SINCE-ACTIVITY        PIC S9(09) COMP.
+
+       LINKAGE SECTION.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-DATE           PIC X(10).
+
+      *****************************************************************
+      * Main control: Opens all 5 files, computes the run-date day
+      * count once, scans ACCTFILE in key order -- merging TCATBALF
+      * (also in key order) onto it by matching account ID -- so
+      * every account gets a report line whether or not it owns any
+      * TCATBALF rows, then closes files.
+      *****************************************************************
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT06C'.
+           PERFORM 0000-TCATBALF-OPEN.
+           PERFORM 0100-ACCTFILE-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0300-CUSTDAT-OPEN.
+           PERFORM 0500-TRANSACT-OPEN.
+           PERFORM 0400-BALRPT-OPEN.
+
+           MOVE PARM-DATE TO WS-DATE-YMD-X10
+           PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+           COMPUTE WS-RUN-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+
+           PERFORM 1600-BUILD-AGING-TABLE
+
+           PERFORM 1050-WRITE-RPT-HEADER
+
+      * Prime both streams: the first TCATBALF record (if any) and
+      * the first ACCTFILE record drive the merge loop below
+           PERFORM 1000-TCATBALF-GET-NEXT
+           PERFORM 1020-ACCTFILE-GET-NEXT
+
+      * Main processing loop -- ACCTFILE drives which accounts get a
+      * report line; for each account, TCATBALF rows at the front of
+      * the (also key-ordered) category-balance stream are folded in
+      * as long as their account ID matches the current account.
+      * An account with no matching TCATBALF rows simply accumulates
+      * nothing and is reported with a zero balance total.
+           PERFORM UNTIL WS-ACCT-EOF = 'Y'
+               MOVE 0 TO WS-ACCT-BAL-TOTAL
+               MOVE 0 TO WS-ACL-ENTRIES-USED
+               MOVE FD-ACCT-ID TO WS-LAST-ACCT-NUM
+      * Catch-up loop: a TCATBALF row is orphaned if its account ID
+      * is behind the current ACCTFILE account -- the ACCTFILE
+      * cursor has already passed it (or will never reach it), so
+      * without this the match loop below would immediately exit
+      * with zero iterations and leave the TCATBALF cursor stuck on
+      * that row, desynchronizing the join for every account
+      * processed for the rest of the run. Skip and count any such
+      * rows before attempting the match, the same way CBACT03C's
+      * 1100-CHECK-ORPHAN counts orphaned XREF rows instead of
+      * letting them derail the run.
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                              OR TRANCAT-ACCT-ID NOT < WS-LAST-ACCT-NUM
+                   DISPLAY 'ORPHAN TCATBALF RECORD - ACCOUNT NOT IN '
+                           'ACCTFILE: ' TRANCAT-ACCT-ID
+                   ADD 1 TO WS-TCATBAL-ORPHAN-COUNT
+                   PERFORM 1000-TCATBALF-GET-NEXT
+               END-PERFORM
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                              OR TRANCAT-ACCT-ID NOT = WS-LAST-ACCT-NUM
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD TRAN-CAT-BAL TO WS-ACCT-BAL-TOTAL
+                   IF TRAN-CAT-BAL NOT = 0
+                       PERFORM 1170-ADD-ACCT-CATEGORY
+                   END-IF
+                   PERFORM 1000-TCATBALF-GET-NEXT
+               END-PERFORM
+               PERFORM 1200-WRITE-ACCOUNT-LINE
+               PERFORM 1020-ACCTFILE-GET-NEXT
+           END-PERFORM.
+
+           PERFORM 1500-WRITE-RPT-TOTAL.
+
+           PERFORM 9000-TCATBALF-CLOSE.
+           PERFORM 9100-ACCTFILE-CLOSE.
+           PERFORM 9200-XREFFILE-CLOSE.
+           PERFORM 9300-CUSTDAT-CLOSE.
+           PERFORM 9500-TRANSACT-CLOSE.
+           PERFORM 9400-BALRPT-CLOSE.
+
+           DISPLAY 'RECORDS PROCESSED      :' WS-RECORD-COUNT
+           DISPLAY 'ACCOUNTS CURRENT       :' WS-CURRENT-COUNT
+           DISPLAY 'ACCOUNTS 31-60 DAYS    :' WS-31-60-COUNT
+           DISPLAY 'ACCOUNTS 61-90 DAYS    :' WS-61-90-COUNT
+           DISPLAY 'ACCOUNTS OVER 90 DAYS  :' WS-OVER-90-COUNT
+           DISPLAY 'ACCOUNTS NO ACTIVITY   :' WS-NO-ACTIVITY-COUNT
+           DISPLAY 'ACCOUNTS DORMANT       :' WS-DORMANT-COUNT
+           DISPLAY 'TCATBALF ORPHAN RECORDS:' WS-TCATBAL-ORPHAN-COUNT
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT06C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Opens transaction category balance VSAM for sequential input.
+      *---------------------------------------------------------------*
+       0000-TCATBALF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION CATEGORY BALANCE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens account master VSAM for sequential input READ -- the
+      * report driver.
+      *---------------------------------------------------------------*
+       0100-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens card cross-reference VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0200-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens customer master VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0300-CUSTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens transaction master VSAM for sequential input READ,
+      * used by the 1600-BUILD-AGING-TABLE pre-pass.
+      *---------------------------------------------------------------*
+       0500-TRANSACT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens balance-aging report for sequential output WRITE.
+      *---------------------------------------------------------------*
+       0400-BALRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  BALRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING BALANCE AGING REPORT FILE'
+               MOVE BALRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next category balance record sequentially, in
+      * key order. Status '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       1000-TCATBALF-GET-NEXT.
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD.
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TCATBALF-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION CATEGORY BALANCE'
+                   MOVE TCATBALF-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next account master record sequentially, in
+      * ascending account-ID order -- the report driver. Status
+      * '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       1020-ACCTFILE-GET-NEXT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD.
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  ACCTFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-ACCT-EOF
+               ELSE
+                   DISPLAY 'ERROR READING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads cross-reference record by the account-ID alternate
+      * key to obtain XREF-CUST-ID for the customer lookup.
+      *---------------------------------------------------------------*
+       1110-GET-XREF-DATA.
+           MOVE WS-LAST-ACCT-NUM TO FD-XREF-ACCT-ID
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              KEY IS FD-XREF-ACCT-ID
+              INVALID KEY
+                 DISPLAY 'XREF RECORD NOT FOUND FOR ACCT: '
+                    WS-LAST-ACCT-NUM
+           END-READ
+
+           IF  XREFFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the customer master record for XREF-CUST-ID and
+      * builds WS-CUSTOMER-NAME from the first and last name.
+      *---------------------------------------------------------------*
+       1120-GET-CUSTOMER-DATA.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+              INVALID KEY
+                 DISPLAY 'CUSTOMER RECORD NOT FOUND: ' FD-CUST-ID
+                 MOVE SPACES TO WS-CUSTOMER-NAME
+           END-READ
+
+           IF  CUSTDAT-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+               STRING CUST-FIRST-NAME ' ' CUST-LAST-NAME
+                 DELIMITED BY SIZE INTO WS-CUSTOMER-NAME
+           ELSE
+               IF CUSTDAT-STATUS = '23'
+                   MOVE 0 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Searches WS-AGING-TABLE for the oldest TRAN-ORIG-TS posted
+      * against any of this account's categories currently listed
+      * in WS-ACCT-CAT-LIST (built during the TCATBALF accumulation
+      * for the account going out of scope), leaving the result in
+      * WS-OLDEST-UNPAID-TS. Spaces means no matching posting was
+      * found for any category this account carries a balance in.
+      *---------------------------------------------------------------*
+       1155-FIND-OLDEST-UNPAID-TS.
+           MOVE SPACES TO WS-OLDEST-UNPAID-TS
+           PERFORM 1156-SCAN-ACL-ENTRY
+              VARYING WS-ACL-IDX FROM 1 BY 1
+              UNTIL WS-ACL-IDX > WS-ACL-ENTRIES-USED
+           EXIT.
+      *---------------------------------------------------------------*
+      * For one WS-ACCT-CAT-LIST entry, searches WS-AGING-TABLE for
+      * the matching account/type/category entry and folds its
+      * oldest timestamp into WS-OLDEST-UNPAID-TS if it is earlier
+      * than what has been found so far (or nothing has yet).
+      *---------------------------------------------------------------*
+       1156-SCAN-ACL-ENTRY.
+           SET WS-AGE-IDX TO 1
+           SEARCH WS-AGE-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-AGE-ACCT-ID (WS-AGE-IDX) = WS-LAST-ACCT-NUM
+                 AND WS-AGE-TYPE-CD (WS-AGE-IDX) =
+                        WS-ACL-TYPE-CD (WS-ACL-IDX)
+                 AND WS-AGE-CAT-CD (WS-AGE-IDX) =
+                        WS-ACL-CAT-CD (WS-ACL-IDX)
+                 IF  WS-OLDEST-UNPAID-TS = SPACES
+                 OR  WS-AGE-OLDEST-TS (WS-AGE-IDX) < WS-OLDEST-UNPAID-TS
+                     MOVE WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                                            TO WS-OLDEST-UNPAID-TS
+                 END-IF
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Determines the aging bucket for the account going out of
+      * scope on the control break, from the oldest unpaid posting
+      * date found by 1155-FIND-OLDEST-UNPAID-TS, relative to
+      * WS-RUN-DATE-INT. Accounts with no matching TRANSACT posting
+      * for any category they carry a balance in are filed under
+      * NO ACTIVITY rather than aged.
+      *---------------------------------------------------------------*
+       1150-DETERMINE-AGING-BUCKET.
+           PERFORM 1155-FIND-OLDEST-UNPAID-TS
+
+           IF  WS-OLDEST-UNPAID-TS = SPACES
+               MOVE 'NO ACTIVITY'  TO WS-BUCKET-DESC
+               ADD 1 TO WS-NO-ACTIVITY-COUNT
+           ELSE
+               MOVE WS-OLDEST-UNPAID-TS(1:10) TO WS-DATE-YMD-X10
+               PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+               COMPUTE WS-LAST-ACT-DATE-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+               COMPUTE WS-DAYS-SINCE-ACTIVITY =
+                  WS-RUN-DATE-INT - WS-LAST-ACT-DATE-INT
+
+               EVALUATE TRUE
+                   WHEN WS-DAYS-SINCE-ACTIVITY <= 30
+                       MOVE 'CURRENT'     TO WS-BUCKET-DESC
+                       ADD 1 TO WS-CURRENT-COUNT
+                   WHEN WS-DAYS-SINCE-ACTIVITY <= 60
+                       MOVE '31-60 DAYS' TO WS-BUCKET-DESC
+                       ADD 1 TO WS-31-60-COUNT
+                   WHEN WS-DAYS-SINCE-ACTIVITY <= 90
+                       MOVE '61-90 DAYS' TO WS-BUCKET-DESC
+                       ADD 1 TO WS-61-90-COUNT
+                   WHEN OTHER
+                       MOVE 'OVER 90'    TO WS-BUCKET-DESC
+                       ADD 1 TO WS-OVER-90-COUNT
+               END-EVALUATE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Flags dormant accounts: still ACCT-ACTIVE-STATUS = 'Y' (the
+      * system has not closed or blocked them) but filed in the
+      * OVER 90 or NO ACTIVITY bucket by 1150-DETERMINE-AGING-
+      * BUCKET above -- an account team candidate for a closure or
+      * reactivation-outreach review.
+      *---------------------------------------------------------------*
+       1160-DETECT-DORMANT-ACCOUNT.
+           MOVE SPACES TO WS-DORMANT-FLAG
+           IF ACCT-ACTIVE-STATUS = 'Y'
+               EVALUATE TRUE
+                   WHEN WS-BUCKET-DESC = 'OVER 90'
+                   WHEN WS-BUCKET-DESC = 'NO ACTIVITY'
+                       MOVE 'DORMANT' TO WS-DORMANT-FLAG
+                       ADD 1 TO WS-DORMANT-COUNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Adds the current TCATBALF record's type/category to
+      * WS-ACCT-CAT-LIST for the account being accumulated, if not
+      * already present. Called only when TRAN-CAT-BAL is non-zero,
+      * i.e. this category is contributing to the account's
+      * outstanding balance.
+      *---------------------------------------------------------------*
+       1170-ADD-ACCT-CATEGORY.
+           SET WS-ACL-IDX TO 1
+           SEARCH WS-ACL-ENTRY
+              AT END
+                 IF WS-ACL-ENTRIES-USED < 50
+                     ADD 1 TO WS-ACL-ENTRIES-USED
+                     SET WS-ACL-IDX TO WS-ACL-ENTRIES-USED
+                     MOVE TRANCAT-TYPE-CD TO WS-ACL-TYPE-CD (WS-ACL-IDX)
+                     MOVE TRANCAT-CD      TO WS-ACL-CAT-CD (WS-ACL-IDX)
+                 END-IF
+              WHEN WS-ACL-TYPE-CD (WS-ACL-IDX) = TRANCAT-TYPE-CD
+                 AND WS-ACL-CAT-CD (WS-ACL-IDX) = TRANCAT-CD
+                 CONTINUE
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the customer for the account just read off the
+      * ACCTFILE driver (1020-ACCTFILE-GET-NEXT already populated
+      * ACCOUNT-RECORD), buckets it by aging, flags dormancy, and
+      * writes its report line.
+      *---------------------------------------------------------------*
+       1200-WRITE-ACCOUNT-LINE.
+           PERFORM 1110-GET-XREF-DATA
+           PERFORM 1120-GET-CUSTOMER-DATA
+           PERFORM 1150-DETERMINE-AGING-BUCKET
+           PERFORM 1160-DETECT-DORMANT-ACCOUNT
+
+           MOVE WS-LAST-ACCT-NUM     TO BAL-DTL-ACCT-ID
+           MOVE WS-CUSTOMER-NAME     TO BAL-DTL-CUST-NAME
+           MOVE ACCT-LAST-ACTIVITY-DATE TO BAL-DTL-LAST-ACT-DATE
+           MOVE WS-BUCKET-DESC       TO BAL-DTL-BUCKET
+           MOVE ACCT-CURR-BAL        TO BAL-DTL-BALANCE
+           MOVE WS-DORMANT-FLAG      TO BAL-DTL-DORMANT-FLAG
+           MOVE BAL-DETAIL-LINE      TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the one-time report page header and column headers.
+      *---------------------------------------------------------------*
+       1050-WRITE-RPT-HEADER.
+           MOVE PARM-DATE TO BAL-HDR-RUN-DATE
+           MOVE BAL-PAGE-HEADER TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE BAL-COLUMN-HEADER-1 TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE BAL-COLUMN-HEADER-2 TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the closing total line with per-bucket account counts.
+      *---------------------------------------------------------------*
+       1500-WRITE-RPT-TOTAL.
+           MOVE BAL-BLANK-LINE TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE WS-CURRENT-COUNT      TO BAL-TOT-CURRENT
+           MOVE WS-31-60-COUNT        TO BAL-TOT-31-60
+           MOVE WS-61-90-COUNT        TO BAL-TOT-61-90
+           MOVE WS-OVER-90-COUNT      TO BAL-TOT-OVER-90
+           MOVE WS-NO-ACTIVITY-COUNT  TO BAL-TOT-NO-ACTIVITY
+           MOVE WS-DORMANT-COUNT      TO BAL-TOT-DORMANT
+           MOVE BAL-TOTAL-LINE TO FD-BALRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Pre-pass over TRANSACT-FILE, run once before the main
+      * TCATBALF scan, that builds WS-AGING-TABLE: the oldest
+      * TRAN-ORIG-TS posted against each account/type/category
+      * combination, resolving the account from TRAN-CARD-NUM via
+      * XREF-FILE.
+      *---------------------------------------------------------------*
+       1600-BUILD-AGING-TABLE.
+           PERFORM 1610-TRANSACT-GET-NEXT
+           PERFORM 1620-UPDATE-AGING-ENTRY
+              UNTIL WS-TRAN-EOF = 'Y'
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next transaction record sequentially from
+      * TRANSACT-FILE. Sets WS-TRAN-EOF on status '10' (EOF).
+      *---------------------------------------------------------------*
+       1610-TRANSACT-GET-NEXT.
+           READ TRANSACT-FILE INTO TRAN-RECORD.
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TRANFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-TRAN-EOF
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the current transaction's owning account via
+      * XREF-FILE and folds its TRAN-ORIG-TS into WS-AGING-TABLE,
+      * then reads the next transaction before returning. A card
+      * number with no XREF match (orphaned test data) is skipped
+      * rather than abending the run.
+      *---------------------------------------------------------------*
+       1620-UPDATE-AGING-ENTRY.
+           MOVE TRAN-CARD-NUM OF TRAN-RECORD TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                 CONTINUE
+           END-READ
+
+           IF  XREFFILE-STATUS = '00'
+               PERFORM 1630-ADD-AGING-ENTRY
+           END-IF
+
+           PERFORM 1610-TRANSACT-GET-NEXT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Finds or adds the WS-AGING-TABLE entry for the current
+      * transaction's (account, type, category), keeping the
+      * earliest TRAN-ORIG-TS seen for that combination. Silently
+      * skips the transaction if the table is already full -- 500
+      * entries is a generous bound for this fixture data's account
+      * and category volume.
+      *---------------------------------------------------------------*
+       1630-ADD-AGING-ENTRY.
+           SET WS-AGE-IDX TO 1
+           SEARCH WS-AGE-ENTRY
+              AT END
+                 IF WS-AGE-ENTRIES-USED < 500
+                     ADD 1 TO WS-AGE-ENTRIES-USED
+                     SET WS-AGE-IDX TO WS-AGE-ENTRIES-USED
+                     MOVE XREF-ACCT-ID   TO WS-AGE-ACCT-ID (WS-AGE-IDX)
+                     MOVE TRAN-TYPE-CD OF TRAN-RECORD
+                                          TO WS-AGE-TYPE-CD (WS-AGE-IDX)
+                     MOVE TRAN-CAT-CD OF TRAN-RECORD
+                                          TO WS-AGE-CAT-CD (WS-AGE-IDX)
+                     MOVE TRAN-ORIG-TS OF TRAN-RECORD
+                                       TO WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                 END-IF
+              WHEN WS-AGE-ACCT-ID (WS-AGE-IDX) = XREF-ACCT-ID
+                 AND WS-AGE-TYPE-CD (WS-AGE-IDX) =
+                        TRAN-TYPE-CD OF TRAN-RECORD
+                 AND WS-AGE-CAT-CD (WS-AGE-IDX) =
+                        TRAN-CAT-CD OF TRAN-RECORD
+                 IF  TRAN-ORIG-TS OF TRAN-RECORD <
+                        WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                     MOVE TRAN-ORIG-TS OF TRAN-RECORD
+                                       TO WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                 END-IF
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level single-line WRITE to the report file, shared by
+      * every higher-level line-writing paragraph above. Abends
+      * on write failure.
+      *---------------------------------------------------------------*
+       1111-WRITE-RPT-REC.
+           WRITE FD-BALRPT-REC
+           IF  BALRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING BALANCE AGING REPORT FILE'
+               MOVE BALRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes transaction category balance VSAM input file.
+      *---------------------------------------------------------------*
+       9000-TCATBALF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION CATEGORY BALANCE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account master VSAM input file.
+      *---------------------------------------------------------------*
+       9100-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes card cross-reference VSAM input file.
+      *---------------------------------------------------------------*
+       9200-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes customer master VSAM input file.
+      *---------------------------------------------------------------*
+       9300-CUSTDAT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes transaction master VSAM input file.
+      *---------------------------------------------------------------*
+       9500-TRANSACT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes balance-aging report sequential output file.
+      *---------------------------------------------------------------*
+       9400-BALRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  BALRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING BALANCE AGING REPORT FILE'
+               MOVE BALRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Splits a YYYY-MM-DD field (WS-DATE-YMD-X10, set by the
+      * caller) into WS-DATE-YMD-9 for use with FUNCTION
+      * INTEGER-OF-DATE.
+      *---------------------------------------------------------------*
+       Z-CONVERT-DATE-TO-YYYYMMDD.
+           MOVE WS-DATE-YYYY TO WS-DATE-YMD-YYYY
+           MOVE WS-DATE-MM   TO WS-DATE-YMD-MM
+           MOVE WS-DATE-DD   TO WS-DATE-YMD-DD
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abnormal program termination via LE CEE3ABD service.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Formats and displays the FILE STATUS code for diagnosis.
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
