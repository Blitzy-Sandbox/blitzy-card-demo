@@ -0,0 +1,507 @@
+      ******************************************************************
+      * Program     : COADM03C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Batch pipeline status dashboard (admin function)
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Batch pipeline status dashboard
+      * Transaction: CA03
+      * BMS Map:     COADM03 / COADM3A
+      * Function:    Reads one BATCHSTS record per nightly batch job
+      *              (random READ by job name, 8 fixed keys -- no
+      *              browse needed) and displays each job's status,
+      *              start/end timestamps, return code, and record
+      *              count. A job that has not yet run shows NOT RUN.
+      *              A job whose predecessor in the pipeline has not
+      *              reached COMPLETE shows WAITING regardless of its
+      *              own BATCHSTS record, so the dashboard reflects
+      *              the dependency order of the nightly run rather
+      *              than just each job's last individual execution.
+      * Pipeline:    CBACT01C -> CBACT02C -> CBACT03C -> CBCUS01C ->
+      *              CBTRN01C -> CBTRN02C -> CBTRN03C -> CBACT04C
+      *              (see CSBCH01Y.cpy for the BATCHSTS record layout
+      *              and the writer programs that maintain it)
+      * Admin-only:  Accessible from admin menu (COADM01C). User
+      *              type validated via CDEMO-USRTYP-ADMIN flag in
+      *              the COMMAREA (see COCOM01Y.cpy).
+      * Files:       BATCHSTS (READ, random, by job name)
+      * Navigation:  PF3 returns to admin menu (COADM01C).
+      *              ENTER refreshes the dashboard.
+      * Copybooks:   COCOM01Y (COMMAREA), CSBCH01Y (BATCH-STATUS-
+      *              RECORD), COTTL01Y (titles), CSDAT01Y (date/
+      *              time), CSMSG01Y (messages), DFHAID, DFHBMSCA
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COADM03C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Program identity and state flags
+       01 WS-VARIABLES.
+      *  Program name used in COMMAREA routing and screen header
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COADM03C'.
+      *  CICS transaction ID for pseudo-conversational RETURN
+         05 WS-TRANID                  PIC X(04) VALUE 'CA03'.
+      *  Message buffer displayed in the screen error/info area
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *  CICS file name for the BATCHSTS VSAM KSDS dataset
+         05 WS-BATCHSTS-FILE           PIC X(08) VALUE 'BATCHSTS'.
+      *  Error flag: set to Y on CICS error
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *  Controls whether SEND MAP uses ERASE (full redraw)
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+
+      *  CICS RESP and RESP2 codes from file I/O operations
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *  Row index for the 8-row pipeline display
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+
+      * Fixed pipeline job sequence, dependency order. Each job's
+      * dashboard status is WAITING whenever the job before it in
+      * this sequence has not reached BATCH-STATUS-COMPLETE.
+       01 WS-PIPELINE-SEQ.
+           05 FILLER PIC X(08) VALUE 'CBACT01C'.
+           05 FILLER PIC X(08) VALUE 'CBACT02C'.
+           05 FILLER PIC X(08) VALUE 'CBACT03C'.
+           05 FILLER PIC X(08) VALUE 'CBCUS01C'.
+           05 FILLER PIC X(08) VALUE 'CBTRN01C'.
+           05 FILLER PIC X(08) VALUE 'CBTRN02C'.
+           05 FILLER PIC X(08) VALUE 'CBTRN03C'.
+           05 FILLER PIC X(08) VALUE 'CBACT04C'.
+       01 WS-PIPELINE-TABLE REDEFINES WS-PIPELINE-SEQ.
+           05 WS-PL-JOB-NAME OCCURS 8 TIMES         PIC X(08).
+
+      * One dashboard row per pipeline job, built from BATCHSTS
+      * (or defaulted when the job has never run).
+       01 WS-DASHBOARD-ROWS.
+           05 WS-DASH-ROW OCCURS 8 TIMES.
+              10 WS-DASH-JOB           PIC X(08).
+              10 WS-DASH-STATUS-TXT    PIC X(08).
+              10 WS-DASH-START-TS      PIC X(14).
+              10 WS-DASH-END-TS        PIC X(14).
+              10 WS-DASH-RETURN-CD     PIC 9(04).
+              10 WS-DASH-REC-COUNT     PIC 9(07).
+
+      * COMMAREA for inter-program communication (COCOM01Y.cpy).
+      * Carries user ID, program routing, and context flags.
+       COPY COCOM01Y.
+
+      * BMS symbolic map for pipeline dashboard screen COADM3A.
+      * Defines input (COADM3AI) and output (COADM3AO) areas with
+      * 8 rows of JOB/STAT/STARTTS/ENDTS/RETCD/RECCNT fields.
+       COPY COADM03.
+
+      * Application title and banner text (COTTL01Y.cpy).
+       COPY COTTL01Y.
+      * Date/time working storage fields (CSDAT01Y.cpy).
+       COPY CSDAT01Y.
+      * Common user message definitions (CSMSG01Y.cpy).
+       COPY CSMSG01Y.
+      * BATCHSTS record layout (CSBCH01Y.cpy).
+       COPY CSBCH01Y.
+
+      * CICS attention identifier constants (DFHAID).
+       COPY DFHAID.
+      * BMS attribute byte constants (DFHBMSCA).
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      * CICS passes the COMMAREA via DFHCOMMAREA. Length is
+      * in EIBCALEN (0 on first entry, >0 on re-entry).
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. On first entry, builds and displays the
+      * dashboard. On re-entry, dispatches AID: ENTER=refresh,
+      * PF3=back to admin menu.
+       MAIN-PARA.
+
+      *    Initialize state flags for this interaction cycle
+           SET ERR-FLG-OFF TO TRUE
+           SET SEND-ERASE-YES TO TRUE
+
+      *    Clear message areas on screen and in working storage
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COADM3AO
+
+      *    Check EIBCALEN: 0 means no COMMAREA (not routed
+      *    here properly) so redirect to sign-on screen
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+      *        Copy COMMAREA from linkage into working storage
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      *        First-time entry: build and display the dashboard
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COADM3AO
+                   PERFORM BUILD-DASHBOARD
+                   PERFORM SEND-DASHBOARD-SCREEN
+               ELSE
+      *            Re-entry: receive user input and dispatch
+      *            based on the AID key pressed
+                   PERFORM RECEIVE-DASHBOARD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+      *                    ENTER: refresh the dashboard
+                           PERFORM BUILD-DASHBOARD
+                           PERFORM SEND-DASHBOARD-SCREEN
+                       WHEN DFHPF3
+      *                    PF3: return to admin menu COADM01C
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+      *                    Unrecognized key: show error message
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           SET SEND-ERASE-NO TO TRUE
+                           PERFORM SEND-DASHBOARD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    Pseudo-conversational return: CICS suspends this
+      *    task and re-invokes via transaction CA03 when the
+      *    user presses a key, passing COMMAREA for state
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      BUILD-DASHBOARD
+      *----------------------------------------------------------------*
+      * Reads BATCHSTS for each of the 8 pipeline jobs in
+      * dependency order and fills WS-DASHBOARD-ROWS.
+       BUILD-DASHBOARD.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               PERFORM LOAD-PIPELINE-ROW
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      *                      LOAD-PIPELINE-ROW
+      *----------------------------------------------------------------*
+      * Reads one BATCHSTS record keyed on WS-PL-JOB-NAME(WS-IDX)
+      * and builds the corresponding dashboard row. A job whose
+      * predecessor has not reached COMPLETE is forced to WAITING
+      * regardless of what its own BATCHSTS record shows.
+       LOAD-PIPELINE-ROW.
+
+           MOVE WS-PL-JOB-NAME (WS-IDX) TO WS-DASH-JOB (WS-IDX)
+
+           EXEC CICS READ
+                     FILE      (WS-BATCHSTS-FILE)
+                     INTO      (BATCH-STATUS-RECORD)
+                     RIDFLD    (WS-PL-JOB-NAME (WS-IDX))
+                     KEYLENGTH (LENGTH OF WS-PL-JOB-NAME (WS-IDX))
+                     RESP      (WS-RESP-CD)
+                     RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE BATCH-START-TS     TO WS-DASH-START-TS (WS-IDX)
+                   MOVE BATCH-END-TS       TO WS-DASH-END-TS (WS-IDX)
+                   MOVE BATCH-RETURN-CD    TO WS-DASH-RETURN-CD (WS-IDX)
+                   MOVE BATCH-RECORD-COUNT TO WS-DASH-REC-COUNT (WS-IDX)
+                   EVALUATE TRUE
+                       WHEN BATCH-STATUS-RUNNING
+                           MOVE 'RUNNING ' TO WS-DASH-STATUS-TXT (WS-IDX)
+                       WHEN BATCH-STATUS-COMPLETE
+                           MOVE 'COMPLETE' TO WS-DASH-STATUS-TXT (WS-IDX)
+                       WHEN BATCH-STATUS-FAILED
+                           MOVE 'FAILED  ' TO WS-DASH-STATUS-TXT (WS-IDX)
+                       WHEN OTHER
+                           MOVE 'UNKNOWN ' TO WS-DASH-STATUS-TXT (WS-IDX)
+                   END-EVALUATE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'NOT RUN ' TO WS-DASH-STATUS-TXT (WS-IDX)
+                   MOVE SPACES     TO WS-DASH-START-TS (WS-IDX)
+                                      WS-DASH-END-TS (WS-IDX)
+                   MOVE 0          TO WS-DASH-RETURN-CD (WS-IDX)
+                                      WS-DASH-REC-COUNT (WS-IDX)
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'        TO WS-ERR-FLG
+                   MOVE 'Unable to read batch pipeline status...' TO
+                                   WS-MESSAGE
+                   MOVE 'UNKNOWN ' TO WS-DASH-STATUS-TXT (WS-IDX)
+                   MOVE SPACES     TO WS-DASH-START-TS (WS-IDX)
+                                      WS-DASH-END-TS (WS-IDX)
+                   MOVE 0          TO WS-DASH-RETURN-CD (WS-IDX)
+                                      WS-DASH-REC-COUNT (WS-IDX)
+           END-EVALUATE
+
+      *    A job waits on its predecessor reaching COMPLETE,
+      *    overriding its own raw BATCHSTS status on the display
+           IF WS-IDX > 1
+               IF WS-DASH-STATUS-TXT (WS-IDX - 1) NOT = 'COMPLETE'
+                   MOVE 'WAITING ' TO WS-DASH-STATUS-TXT (WS-IDX)
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the previous screen via EXEC CICS
+      * XCTL, passing the COMMAREA. Defaults to sign-on
+      * (COSGN00C) if no target program is set.
+
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-DASHBOARD-SCREEN
+      *----------------------------------------------------------------*
+      * Moves the 8 dashboard rows into the symbolic map output
+      * area, populates the header, and sends BMS map COADM3A.
+      * Uses ERASE for full page redraws; omits ERASE for
+      * in-place updates (e.g. error messages).
+       SEND-DASHBOARD-SCREEN.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
+               PERFORM MOVE-ROW-TO-MAP
+           END-PERFORM
+
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COADM3AO
+
+           IF SEND-ERASE-YES
+               EXEC CICS SEND
+                         MAP('COADM3A')
+                         MAPSET('COADM03')
+                         FROM(COADM3AO)
+                         ERASE
+                         CURSOR
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                         MAP('COADM3A')
+                         MAPSET('COADM03')
+                         FROM(COADM3AO)
+                         CURSOR
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      MOVE-ROW-TO-MAP
+      *----------------------------------------------------------------*
+      * Moves one WS-DASHBOARD-ROWS entry into the matching
+      * numbered field group (01-08) on the symbolic map.
+       MOVE-ROW-TO-MAP.
+
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE WS-DASH-JOB (1)        TO JOB01O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (1) TO STAT01O OF COADM3AO
+                   MOVE WS-DASH-START-TS (1)   TO START01O OF COADM3AO
+                   MOVE WS-DASH-END-TS (1)     TO END01O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (1)  TO RETCD01O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (1)  TO RECCNT01O OF COADM3AO
+               WHEN 2
+                   MOVE WS-DASH-JOB (2)        TO JOB02O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (2) TO STAT02O OF COADM3AO
+                   MOVE WS-DASH-START-TS (2)   TO START02O OF COADM3AO
+                   MOVE WS-DASH-END-TS (2)     TO END02O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (2)  TO RETCD02O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (2)  TO RECCNT02O OF COADM3AO
+               WHEN 3
+                   MOVE WS-DASH-JOB (3)        TO JOB03O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (3) TO STAT03O OF COADM3AO
+                   MOVE WS-DASH-START-TS (3)   TO START03O OF COADM3AO
+                   MOVE WS-DASH-END-TS (3)     TO END03O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (3)  TO RETCD03O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (3)  TO RECCNT03O OF COADM3AO
+               WHEN 4
+                   MOVE WS-DASH-JOB (4)        TO JOB04O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (4) TO STAT04O OF COADM3AO
+                   MOVE WS-DASH-START-TS (4)   TO START04O OF COADM3AO
+                   MOVE WS-DASH-END-TS (4)     TO END04O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (4)  TO RETCD04O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (4)  TO RECCNT04O OF COADM3AO
+               WHEN 5
+                   MOVE WS-DASH-JOB (5)        TO JOB05O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (5) TO STAT05O OF COADM3AO
+                   MOVE WS-DASH-START-TS (5)   TO START05O OF COADM3AO
+                   MOVE WS-DASH-END-TS (5)     TO END05O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (5)  TO RETCD05O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (5)  TO RECCNT05O OF COADM3AO
+               WHEN 6
+                   MOVE WS-DASH-JOB (6)        TO JOB06O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (6) TO STAT06O OF COADM3AO
+                   MOVE WS-DASH-START-TS (6)   TO START06O OF COADM3AO
+                   MOVE WS-DASH-END-TS (6)     TO END06O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (6)  TO RETCD06O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (6)  TO RECCNT06O OF COADM3AO
+               WHEN 7
+                   MOVE WS-DASH-JOB (7)        TO JOB07O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (7) TO STAT07O OF COADM3AO
+                   MOVE WS-DASH-START-TS (7)   TO START07O OF COADM3AO
+                   MOVE WS-DASH-END-TS (7)     TO END07O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (7)  TO RETCD07O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (7)  TO RECCNT07O OF COADM3AO
+               WHEN 8
+                   MOVE WS-DASH-JOB (8)        TO JOB08O OF COADM3AO
+                   MOVE WS-DASH-STATUS-TXT (8) TO STAT08O OF COADM3AO
+                   MOVE WS-DASH-START-TS (8)   TO START08O OF COADM3AO
+                   MOVE WS-DASH-END-TS (8)     TO END08O OF COADM3AO
+                   MOVE WS-DASH-RETURN-CD (8)  TO RETCD08O OF COADM3AO
+                   MOVE WS-DASH-REC-COUNT (8)  TO RECCNT08O OF COADM3AO
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-DASHBOARD-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COADM3A into the
+      * symbolic input area COADM3AI.
+       RECEIVE-DASHBOARD-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COADM3A')
+                     MAPSET('COADM03')
+                     INTO(COADM3AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles, transaction
+      * name, program name, and current date/time.
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COADM3AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COADM3AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COADM3AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COADM3AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COADM3AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COADM3AO.
