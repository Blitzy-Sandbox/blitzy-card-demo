@@ -97,11 +97,26 @@
                                                                                 
       * DATE-PARMS-FILE: Date range parameter input file,
       *   contains start and end dates for filtering
-           SELECT DATE-PARMS-FILE ASSIGN TO DATEPARM                            
-                  ORGANIZATION IS SEQUENTIAL                                    
-                  FILE STATUS  IS DATEPARM-STATUS.                              
-      *                                                                         
-       DATA DIVISION.                                                           
+           SELECT DATE-PARMS-FILE ASSIGN TO DATEPARM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS DATEPARM-STATUS.
+
+      * CSV-REPORT-FILE: Alternate CSV output, selected in
+      *   place of REPORT-FILE when WS-REPORT-FORMAT is 'C'
+           SELECT CSV-REPORT-FILE ASSIGN TO CSVRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS CSVRPT-STATUS.
+
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+      *
+       DATA DIVISION.                                                       
        FILE SECTION.                                                            
       * Transaction master - 350-byte record: data(304),
       *   process timestamp(26), filler(20)
@@ -140,10 +155,22 @@
                                                                                 
       * Date parameter - 80-byte card-image record with
       *   start-date(10), separator(1), end-date(10)
-       FD  DATE-PARMS-FILE.                                                     
-       01 FD-DATEPARM-REC       PIC X(80).                                      
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+       FD  DATE-PARMS-FILE.
+       01 FD-DATEPARM-REC       PIC X(80).
+
+      * CSV report output - 133-byte comma-delimited line,
+      *   same width as REPORT-FILE for a consistent record
+      *   size across both output modes
+       FD  CSV-REPORT-FILE.
+       01 FD-CSVRPT-REC         PIC X(133).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
+       WORKING-STORAGE SECTION.                                               
                                                                                 
       *****************************************************************         
       * Include 350-byte transaction record layout
@@ -182,16 +209,55 @@
            05 REPTFILE-STAT2     PIC X.                                         
                                                                                 
       * FILE STATUS area for date parameter file
-       01 DATEPARM-STATUS.                                                      
-           05 DATEPARM-STAT1     PIC X.                                         
-           05 DATEPARM-STAT2     PIC X.                                         
+       01 DATEPARM-STATUS.
+           05 DATEPARM-STAT1     PIC X.
+           05 DATEPARM-STAT2     PIC X.
+
+      * FILE STATUS area for CSV report output file
+       01 CSVRPT-STATUS.
+           05 CSVRPT-STAT1       PIC X.
+           05 CSVRPT-STAT2       PIC X.
+
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBTRN03C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+
+      * CSV output work fields. No dedicated copybook - like
+      *   REJECT-RECORD in CBTRN02C, this is a single-program
+      *   internal layout built directly in WORKING-STORAGE.
+      *   WS-CSV-LINE is built field-by-field via STRING
+      *   (trimming trailing spaces off each source field so
+      *   commas fall where a real CSV reader expects them)
+      *   and moved to FD-CSVRPT-REC for output.
+       01 WS-CSV-HEADER-LINE.
+           05 FILLER PIC X(46) VALUE
+              'TRAN ID,ACCOUNT ID,TYPE CD,TYPE DESC,CAT CD,'.
+           05 FILLER PIC X(87) VALUE
+              'CAT DESC,SOURCE,AMOUNT'.
+
+       01 WS-CSV-LINE            PIC X(133).
+       01 WS-CSV-AMOUNT-EDIT     PIC -(9)9.99.
                                                                                 
       * Date parameter working storage: start-date(10)
-      *   + separator(1) + end-date(10) from DATEPARM DD
-       01 WS-DATEPARM-RECORD.                                                   
-           05 WS-START-DATE      PIC X(10).                                     
-           05 FILLER             PIC X(01).                                     
-           05 WS-END-DATE        PIC X(10).                                     
+      *   + separator(1) + end-date(10) + separator(1) +
+      *   report format(1) from DATEPARM DD. Report format
+      *   'C' selects CSV output (CSVRPT); anything else,
+      *   including a blank field on older DATEPARM decks,
+      *   defaults to the standard print report (TRANREPT).
+       01 WS-DATEPARM-RECORD.
+           05 WS-START-DATE      PIC X(10).
+           05 FILLER             PIC X(01).
+           05 WS-END-DATE        PIC X(10).
+           05 FILLER             PIC X(01).
+           05 WS-REPORT-FORMAT   PIC X(01).
                                                                                 
       * Report control variables: first-time flag, line
       *   counter, page size, 3-level total accumulators
@@ -239,16 +305,29 @@
       *   enriches each row via lookups, writes detail
       *   report with 3-level totals, then closes files.
        PROCEDURE DIVISION.                                                      
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN03C'.                    
-           PERFORM 0000-TRANFILE-OPEN.                                          
-           PERFORM 0100-REPTFILE-OPEN.                                          
-           PERFORM 0200-CARDXREF-OPEN.                                          
-           PERFORM 0300-TRANTYPE-OPEN.                                          
-           PERFORM 0400-TRANCATG-OPEN.                                          
-           PERFORM 0500-DATEPARM-OPEN.                                          
-                                                                                
-           PERFORM 0550-DATEPARM-READ.                                          
-                                                                                
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN03C'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0200-CARDXREF-OPEN.
+           PERFORM 0300-TRANTYPE-OPEN.
+           PERFORM 0400-TRANCATG-OPEN.
+           PERFORM 0500-DATEPARM-OPEN.
+
+           PERFORM 0550-DATEPARM-READ.
+
+      * Report output file is chosen once the requested
+      *   format is known from DATEPARM - REPORT-FILE for the
+      *   standard print report, CSV-REPORT-FILE when
+      *   WS-REPORT-FORMAT is 'C'.
+           IF WS-REPORT-FORMAT = 'C'
+              PERFORM 0110-CSVRPT-OPEN
+           ELSE
+              PERFORM 0100-REPTFILE-OPEN
+           END-IF
+
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
       * Main processing loop: reads transactions, filters
       *   by date range, detects card number change for
       *   control break, enriches with type and category
@@ -292,14 +371,22 @@
              END-IF                                                             
            END-PERFORM.                                                         
                                                                                 
-           PERFORM 9000-TRANFILE-CLOSE.                                         
-           PERFORM 9100-REPTFILE-CLOSE.                                         
+           PERFORM 9000-TRANFILE-CLOSE.
+           IF WS-REPORT-FORMAT = 'C'
+              PERFORM 9110-CSVRPT-CLOSE
+           ELSE
+              PERFORM 9100-REPTFILE-CLOSE
+           END-IF
            PERFORM 9200-CARDXREF-CLOSE.                                         
            PERFORM 9300-TRANTYPE-CLOSE.                                         
-           PERFORM 9400-TRANCATG-CLOSE.                                         
-           PERFORM 9500-DATEPARM-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN03C'.                      
+           PERFORM 9400-TRANCATG-CLOSE.
+           PERFORM 9500-DATEPARM-CLOSE.
+
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN03C'.                    
                                                                                 
            GOBACK.                                                              
                                                                                 
@@ -319,19 +406,22 @@
                  MOVE 12 TO APPL-RESULT                                         
            END-EVALUATE                                                         
                                                                                 
-           IF APPL-AOK                                                          
-              DISPLAY 'Reporting from ' WS-START-DATE                           
-                 ' to ' WS-END-DATE                                             
-           ELSE                                                                 
-              IF APPL-EOF                                                       
-                 MOVE 'Y' TO END-OF-FILE                                        
-              ELSE                                                              
-                 DISPLAY 'ERROR READING DATEPARM FILE'                          
-                 MOVE DATEPARM-STATUS TO IO-STATUS                              
-                 PERFORM 9910-DISPLAY-IO-STATUS                                 
-                 PERFORM 9999-ABEND-PROGRAM                                     
-              END-IF                                                            
-           .                                                                    
+           IF APPL-AOK
+              IF WS-REPORT-FORMAT NOT = 'C'
+                 MOVE 'R' TO WS-REPORT-FORMAT
+              END-IF
+              DISPLAY 'Reporting from ' WS-START-DATE
+                 ' to ' WS-END-DATE ' format ' WS-REPORT-FORMAT
+           ELSE
+              IF APPL-EOF
+                 MOVE 'Y' TO END-OF-FILE
+              ELSE
+                 DISPLAY 'ERROR READING DATEPARM FILE'
+                 MOVE DATEPARM-STATUS TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+              END-IF
+           .
                                                                                 
       *****************************************************************         
       * I/O ROUTINES TO ACCESS A KSDS, VSAM DATA SET...               *         
@@ -368,66 +458,182 @@
       *---------------------------------------------------------------*         
       * Handles report output for one transaction row.
       *   On first call sets date range in header and
-      *   writes page headers. Checks page-size boundary
-      *   for page break. Accumulates transaction amount
-      *   into page and account totals, writes detail.
-       1100-WRITE-TRANSACTION-REPORT.                                           
-           IF WS-FIRST-TIME = 'Y'                                               
-              MOVE 'N' TO WS-FIRST-TIME                                         
-              MOVE WS-START-DATE TO REPT-START-DATE                             
-              MOVE WS-END-DATE TO REPT-END-DATE                                 
-              PERFORM 1120-WRITE-HEADERS                                        
-           END-IF                                                               
-                                                                                
-           IF FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                   
-              PERFORM 1110-WRITE-PAGE-TOTALS                                    
-              PERFORM 1120-WRITE-HEADERS                                        
-           END-IF                                                               
-                                                                                
-           ADD TRAN-AMT TO WS-PAGE-TOTAL                                        
-                           WS-ACCOUNT-TOTAL                                     
-           PERFORM 1120-WRITE-DETAIL                                            
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
+      *   writes page headers (or, in CSV mode, the column
+      *   header row once). Checks page-size boundary for a
+      *   page break in print mode only - CSV has no paging.
+      *   Accumulates transaction amount into page and
+      *   account totals, writes detail.
+       1100-WRITE-TRANSACTION-REPORT.
+           IF WS-FIRST-TIME = 'Y'
+              MOVE 'N' TO WS-FIRST-TIME
+              IF WS-REPORT-FORMAT = 'C'
+                 PERFORM 1130-WRITE-CSV-HEADER
+              ELSE
+                 MOVE WS-START-DATE TO REPT-START-DATE
+                 MOVE WS-END-DATE TO REPT-END-DATE
+                 PERFORM 1120-WRITE-HEADERS
+              END-IF
+           END-IF
+
+           IF WS-REPORT-FORMAT NOT = 'C'
+              IF FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0
+                 PERFORM 1110-WRITE-PAGE-TOTALS
+                 PERFORM 1120-WRITE-HEADERS
+              END-IF
+           END-IF
+
+           ADD TRAN-AMT TO WS-PAGE-TOTAL
+                           WS-ACCOUNT-TOTAL
+
+           IF WS-REPORT-FORMAT = 'C'
+              PERFORM 1140-WRITE-CSV-DETAIL
+           ELSE
+              PERFORM 1120-WRITE-DETAIL
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
       * Writes page total line, rolls page total into
       *   grand total, resets page accumulator, writes
-      *   separator line (TRANSACTION-HEADER-2).
-       1110-WRITE-PAGE-TOTALS.                                                  
-           MOVE WS-PAGE-TOTAL TO REPT-PAGE-TOTAL                                
-           MOVE REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                           
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           ADD WS-PAGE-TOTAL TO WS-GRAND-TOTAL                                  
-           MOVE 0 TO WS-PAGE-TOTAL                                              
-           ADD 1 TO WS-LINE-COUNTER                                             
-           MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC                         
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           ADD 1 TO WS-LINE-COUNTER                                             
-                                                                                
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+      *   separator line (TRANSACTION-HEADER-2). Print mode
+      *   only - CSV mode has no page concept, so it simply
+      *   rolls the page accumulator into the grand total.
+       1110-WRITE-PAGE-TOTALS.
+           IF WS-REPORT-FORMAT = 'C'
+              ADD WS-PAGE-TOTAL TO WS-GRAND-TOTAL
+              MOVE 0 TO WS-PAGE-TOTAL
+           ELSE
+              MOVE WS-PAGE-TOTAL TO REPT-PAGE-TOTAL
+              MOVE REPORT-PAGE-TOTALS TO FD-REPTFILE-REC
+              PERFORM 1111-WRITE-REPORT-REC
+              ADD WS-PAGE-TOTAL TO WS-GRAND-TOTAL
+              MOVE 0 TO WS-PAGE-TOTAL
+              ADD 1 TO WS-LINE-COUNTER
+              MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC
+              PERFORM 1111-WRITE-REPORT-REC
+              ADD 1 TO WS-LINE-COUNTER
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Writes account total on card number change.
       *   Resets account accumulator and writes a
-      *   separator line after the total.
-       1120-WRITE-ACCOUNT-TOTALS.                                               
-           MOVE WS-ACCOUNT-TOTAL   TO REPT-ACCOUNT-TOTAL                        
-           MOVE REPORT-ACCOUNT-TOTALS TO FD-REPTFILE-REC                        
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           MOVE 0 TO WS-ACCOUNT-TOTAL                                           
-           ADD 1 TO WS-LINE-COUNTER                                             
-           MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC                         
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           ADD 1 TO WS-LINE-COUNTER                                             
-                                                                                
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+      *   separator line after the total (print mode only).
+       1120-WRITE-ACCOUNT-TOTALS.
+           IF WS-REPORT-FORMAT = 'C'
+              PERFORM 1150-WRITE-CSV-ACCOUNT-TOTAL
+              MOVE 0 TO WS-ACCOUNT-TOTAL
+           ELSE
+              MOVE WS-ACCOUNT-TOTAL   TO REPT-ACCOUNT-TOTAL
+              MOVE REPORT-ACCOUNT-TOTALS TO FD-REPTFILE-REC
+              PERFORM 1111-WRITE-REPORT-REC
+              MOVE 0 TO WS-ACCOUNT-TOTAL
+              ADD 1 TO WS-LINE-COUNTER
+              MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC
+              PERFORM 1111-WRITE-REPORT-REC
+              ADD 1 TO WS-LINE-COUNTER
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Writes grand total line at end of report.
       *   Grand total is the sum of all page totals.
-       1110-WRITE-GRAND-TOTALS.                                                 
-           MOVE WS-GRAND-TOTAL TO REPT-GRAND-TOTAL                              
-           MOVE REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                          
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           EXIT.                                                                
+       1110-WRITE-GRAND-TOTALS.
+           IF WS-REPORT-FORMAT = 'C'
+              PERFORM 1160-WRITE-CSV-GRAND-TOTAL
+           ELSE
+              MOVE WS-GRAND-TOTAL TO REPT-GRAND-TOTAL
+              MOVE REPORT-GRAND-TOTALS TO FD-REPTFILE-REC
+              PERFORM 1111-WRITE-REPORT-REC
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the CSV column header row. Called once, on the
+      *   first qualifying transaction, in place of
+      *   1120-WRITE-HEADERS.
+       1130-WRITE-CSV-HEADER.
+           MOVE WS-CSV-HEADER-LINE TO FD-CSVRPT-REC
+           PERFORM 1131-WRITE-CSVRPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats one transaction as a comma-delimited row: tran
+      *   ID, account ID (from XREF), type code+desc, category
+      *   code+desc, source, amount. Same enriched fields
+      *   1120-WRITE-DETAIL prints, in CSV form.
+       1140-WRITE-CSV-DETAIL.
+           MOVE TRAN-AMT OF TRAN-RECORD TO WS-CSV-AMOUNT-EDIT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING TRAN-ID                        DELIMITED BY SPACE
+                  ','                             DELIMITED BY SIZE
+                  XREF-ACCT-ID                    DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  TRAN-TYPE-CD OF TRAN-RECORD     DELIMITED BY SPACE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(TRAN-TYPE-DESC)    DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  TRAN-CAT-CD OF TRAN-RECORD      DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(TRAN-CAT-TYPE-DESC) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  TRAN-SOURCE                     DELIMITED BY SPACE
+                  ','                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-EDIT) DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO FD-CSVRPT-REC
+           PERFORM 1131-WRITE-CSVRPT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes an account subtotal row: label in column 1,
+      *   amount in column 8, matching REPORT-ACCOUNT-TOTALS'
+      *   placement in the print report.
+       1150-WRITE-CSV-ACCOUNT-TOTAL.
+           MOVE WS-ACCOUNT-TOTAL TO WS-CSV-AMOUNT-EDIT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'ACCOUNT TOTAL'                 DELIMITED BY SIZE
+                  ',,,,,,,'                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-EDIT) DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO FD-CSVRPT-REC
+           PERFORM 1131-WRITE-CSVRPT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the grand total row: label in column 1, amount
+      *   in column 8, matching REPORT-GRAND-TOTALS' placement
+      *   in the print report.
+       1160-WRITE-CSV-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-CSV-AMOUNT-EDIT
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'GRAND TOTAL'                   DELIMITED BY SIZE
+                  ',,,,,,,'                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-EDIT) DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO FD-CSVRPT-REC
+           PERFORM 1131-WRITE-CSVRPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level write routine for one CSV report line.
+      *   Checks CSVRPT-STATUS after WRITE and abends on any
+      *   non-zero FILE STATUS, same pattern as
+      *   1111-WRITE-REPORT-REC.
+       1131-WRITE-CSVRPT-REC.
+           WRITE FD-CSVRPT-REC
+           IF CSVRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR WRITING CSVRPT'
+              MOVE CSVRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
       *---------------------------------------------------------------*         
       * Writes report page header block: report name
       *   with date range, blank line, column headers,
@@ -527,10 +733,31 @@
               DISPLAY 'ERROR OPENING REPTFILE'                                  
               MOVE TRANREPT-STATUS TO IO-STATUS                                 
               PERFORM 9910-DISPLAY-IO-STATUS                                    
-              PERFORM 9999-ABEND-PROGRAM                                        
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens CSV-REPORT-FILE for sequential output. Used in
+      *   place of 0100-REPTFILE-OPEN when WS-REPORT-FORMAT
+      *   is 'C'. Abends on non-zero FILE STATUS.
+       0110-CSVRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT CSV-REPORT-FILE
+           IF CSVRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING CSVRPT'
+              MOVE CSVRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Opens XREF-FILE (card cross-reference) for input.
       *   Random access by card number key.
       *   Abends on non-zero FILE STATUS.
@@ -687,14 +914,35 @@
            IF APPL-AOK                                                          
               CONTINUE                                                          
            ELSE                                                                 
-              DISPLAY 'ERROR CLOSING REPORT FILE'                               
-              MOVE TRANREPT-STATUS TO IO-STATUS                                 
-              PERFORM 9910-DISPLAY-IO-STATUS                                    
-              PERFORM 9999-ABEND-PROGRAM                                        
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
+              DISPLAY 'ERROR CLOSING REPORT FILE'
+              MOVE TRANREPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * Closes the CSV report output file.
+      *   Abends on non-zero FILE STATUS.
+       9110-CSVRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CSV-REPORT-FILE
+           IF CSVRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING CSVRPT'
+              MOVE CSVRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
       * Closes the card cross-reference file.
       *   Abends on non-zero FILE STATUS.
        9200-CARDXREF-CLOSE.                                                     
@@ -771,13 +1019,71 @@
                DISPLAY 'ERROR CLOSING DATE PARM FILE'                           
                MOVE DATEPARM-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-                                                                                
-                                                                                
-                                                                                
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the report itself generated successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-LINE-COUNTER             TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Terminates the program abnormally via CEE3ABD
       *   with abend code 999. Called on any I/O error.
        9999-ABEND-PROGRAM.                                                      
