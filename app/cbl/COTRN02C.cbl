@@ -63,11 +63,28 @@
          05 WS-ACCTDAT-FILE            PIC X(08) VALUE 'ACCTDAT '.
          05 WS-CCXREF-FILE             PIC X(08) VALUE 'CCXREF  '.
          05 WS-CXACAIX-FILE            PIC X(08) VALUE 'CXACAIX '.
+         05 WS-CUSTDAT-FILE            PIC X(08) VALUE 'CUSTDAT '.
       *
       * --- Error and response flags --------------------------------
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
       * CICS RESP / RESP2 codes from file I/O operations
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
@@ -91,6 +108,29 @@
       * Date format mask passed to CSUTLDTC for validation
          05 WS-DATE-FORMAT             PIC X(10) VALUE 'YYYY-MM-DD'.
       *
+      * --- Real-time authorization hold simulation ------------------
+      * Projected balance if this transaction's hold amount is
+      * added to the account's current cycle activity, computed the
+      * same way CBTRN02C's batch overlimit check computes it.
+         05 WS-AUTH-PROJ-BAL           PIC S9(10)V99 VALUE ZERO.
+      * Set to 'Y' once AUTHORIZE-TRANSACTION has declined the
+      * transaction, so PROCESS-ENTER-KEY skips ADD-TRANSACTION.
+         05 WS-AUTH-DECLINED-FLG       PIC X(01) VALUE 'N'.
+           88 AUTH-DECLINED                       VALUE 'Y'.
+           88 AUTH-NOT-DECLINED                   VALUE 'N'.
+      *
+      * --- Decline-notification record for the NOTIFY TDQ ----------
+      * Written to the NOTIFY extrapartition TDQ (mapped to an
+      * external mail-forwarder dataset, the same "hand it to an
+      * external process via TDQ" pattern CORPT00C's JOBS queue
+      * uses) whenever AUTHORIZE-TRANSACTION declines a transaction
+      * and the customer has an email address on file.
+       01 WS-NOTIFY-RECORD.
+         05 WS-NOTIFY-EMAIL            PIC X(50).
+         05 FILLER                     PIC X(01) VALUE SPACES.
+         05 WS-NOTIFY-TEXT             PIC X(80) VALUE
+            'Transaction declined - over credit limit'.
+      *
       * --- Parameter block for CSUTLDTC date validation call ------
       * Passes date string and format to the CSUTLDTC subprogram.
       * CSUTLDTC wraps LE callable service CEEDAYS to validate
@@ -141,6 +181,8 @@
        COPY CVACT01Y.
       * 50-byte card cross-reference record (CARD-XREF-REC)
        COPY CVACT03Y.
+      * 500-byte customer master record (CUSTOMER-RECORD)
+       COPY CVCUS01Y.
 
       * CICS attention identifier constants (ENTER, PF keys)
        COPY DFHAID.
@@ -180,6 +222,12 @@
            ELSE
       * Restore COMMAREA from CICS linkage for this iteration
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       * First-time entry: initialize output map and set cursor
                IF NOT CDEMO-PGM-REENTER
                    SET CDEMO-PGM-REENTER    TO TRUE
@@ -246,7 +294,9 @@
            EVALUATE CONFIRMI OF COTRN2AI
                WHEN 'Y'
                WHEN 'y'
-      * User confirmed — proceed to generate ID and write record
+      * User confirmed — run the real-time authorization hold
+      * simulation first, then generate the ID and write the record
+                   PERFORM AUTHORIZE-TRANSACTION
                    PERFORM ADD-TRANSACTION
                WHEN 'N'
                WHEN 'n'
@@ -562,6 +612,10 @@
       * READPREV reads the last (highest-key) record backward,
       * placing the highest existing transaction ID in TRAN-ID.
            PERFORM READPREV-TRANSACT-FILE
+      * The record just found is the open hold WRITE-AUTH-HOLD-
+      * RECORD placed for this same card a moment ago — match and
+      * convert it before ENDBR releases the update lock on it.
+           PERFORM CONVERT-AUTH-HOLD-RECORD
            PERFORM ENDBR-TRANSACT-FILE
       * Convert the highest ID to numeric and add 1 for the new ID
            MOVE TRAN-ID     TO WS-TRAN-ID-N
@@ -588,9 +642,45 @@
            MOVE MZIPI    OF COTRN2AI TO TRAN-MERCHANT-ZIP
            MOVE TORIGDTI OF COTRN2AI TO TRAN-ORIG-TS
            MOVE TPROCDTI OF COTRN2AI TO TRAN-PROC-TS
+      * Online manually-keyed entry - no physical card swipe
+           MOVE 'N'                  TO TRAN-CARD-PRESENT
+      * AUTHORIZE-TRANSACTION already declined and returned if the
+      * hold check failed, so reaching this point means it approved
+           SET TRAN-AUTH-APPROVED    TO TRUE
       * Write the populated record to TRANSACT VSAM KSDS
            PERFORM WRITE-TRANSACT-FILE.
 
+      *----------------------------------------------------------------*
+      *                  CONVERT-AUTH-HOLD-RECORD
+      *----------------------------------------------------------------*
+      * TRAN-RECORD still holds whatever ADD-TRANSACTION's browse-
+      * to-end just found as the highest-keyed TRANSACT record —
+      * normally the open hold WRITE-AUTH-HOLD-RECORD placed for
+      * this same card moments ago. Stamp it converted so it no
+      * longer reads as an outstanding hold once its capture below
+      * is written. Not this card's open hold (or no hold at all,
+      * e.g. the very first transaction on an empty TRANSACT file)
+      * — leave the record alone.
+       CONVERT-AUTH-HOLD-RECORD.
+           IF TRAN-TYPE-CD OF TRAN-RECORD = '04'
+           AND TRAN-HOLD-OPEN
+           AND TRAN-CARD-NUM OF TRAN-RECORD = CARDNINI OF COTRN2AI
+               SET TRAN-HOLD-CONVERTED TO TRUE
+               EXEC CICS REWRITE
+                    DATASET (WS-TRANSACT-FILE)
+                    FROM    (TRAN-RECORD)
+                    LENGTH  (LENGTH OF TRAN-RECORD)
+                    RESP    (WS-RESP-CD)
+                    RESP2   (WS-REAS-CD)
+               END-EXEC
+               IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+      * Not fatal to the transaction being captured — log and
+      * carry on, the same way SEND-DECLINE-NOTIFICATION's email
+      * lookup logs and carries on when it hits an unexpected error
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+               END-IF
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      COPY-LAST-TRAN-DATA
       *----------------------------------------------------------------*
@@ -623,12 +713,58 @@
            END-IF
       * Proceed to normal enter-key processing with copied data
            PERFORM PROCESS-ENTER-KEY.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
 
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
       * Transfer control to the previous or default screen via
       * EXEC CICS XCTL, passing the COMMAREA for state continuity.
+
        RETURN-TO-PREV-SCREEN.
       * Default to sign-on screen if no target was set
            IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
@@ -797,6 +933,206 @@
                    PERFORM SEND-TRNADD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      READ-ACCTDAT-FILE
+      *----------------------------------------------------------------*
+      * Read the account master file (ACCTDAT) by account ID, used
+      * by AUTHORIZE-TRANSACTION to obtain the current balances and
+      * credit limit needed for the simulated authorization decision.
+       READ-ACCTDAT-FILE.
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (WS-ACCT-ID-N)
+                KEYLENGTH (LENGTH OF WS-ACCT-ID-N)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+      * Account found — ACCOUNT-RECORD has balances/limit for
+      * the authorization check
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+      * No matching account in the master file
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account NOT found for authorization...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACTIDINL OF COTRN2AI
+                   PERFORM SEND-TRNADD-SCREEN
+               WHEN OTHER
+      * Unexpected CICS error — log and report
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Account for authorization...'
+                                TO WS-MESSAGE
+                   MOVE -1       TO ACTIDINL OF COTRN2AI
+                   PERFORM SEND-TRNADD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    AUTHORIZE-TRANSACTION
+      *----------------------------------------------------------------*
+      * Real-time authorization hold simulation. Before the
+      * transaction is committed, re-reads the account master and
+      * projects what the account's cycle balance would be if this
+      * transaction posted, the same way CBTRN02C's batch overlimit
+      * check (1500-B-LOOKUP-ACCT) projects it. A projected balance
+      * over the credit limit is declined, just as it would be
+      * declined if it reached batch posting later — this program
+      * simply gives the operator that same answer immediately,
+      * instead of the transaction sitting in TRANSACT until the
+      * next batch cycle finds out it does not fit. An approval
+      * places a real type '04' hold record on TRANSACT (see
+      * WRITE-AUTH-HOLD-RECORD) rather than just letting
+      * ADD-TRANSACTION proceed silently.
+       AUTHORIZE-TRANSACTION.
+           MOVE 'N' TO WS-AUTH-DECLINED-FLG
+           PERFORM READ-ACCTDAT-FILE
+           COMPUTE WS-AUTH-PROJ-BAL = ACCT-CURR-CYC-CREDIT
+                                    - ACCT-CURR-CYC-DEBIT
+                                    + WS-TRAN-AMT-N
+           IF ACCT-CREDIT-LIMIT >= WS-AUTH-PROJ-BAL
+               PERFORM WRITE-AUTH-HOLD-RECORD
+           ELSE
+               MOVE 'Y'     TO WS-AUTH-DECLINED-FLG
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transaction declined - over credit limit...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TRNAMTL OF COTRN2AI
+               PERFORM SEND-DECLINE-NOTIFICATION
+               PERFORM SEND-TRNADD-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                   WRITE-AUTH-HOLD-RECORD
+      *----------------------------------------------------------------*
+      * Places the real-time authorization hold on TRANSACT: a
+      * TRAN-TYPE-CD '04' (Authorization, see CVTRA03Y.cpy) record
+      * carrying the same card/amount/merchant detail the pending
+      * purchase/payment/etc. will be captured with, stamped
+      * TRAN-HOLD-OPEN. Uses the same browse-to-end ID generation
+      * ADD-TRANSACTION uses for its own capture record, so the
+      * hold always gets the transaction ID immediately below its
+      * eventual capture — CONVERT-AUTH-HOLD-RECORD relies on that
+      * adjacency to find and match it once the capture is written.
+       WRITE-AUTH-HOLD-RECORD.
+           MOVE HIGH-VALUES TO TRAN-ID
+           PERFORM STARTBR-TRANSACT-FILE
+           PERFORM READPREV-TRANSACT-FILE
+           PERFORM ENDBR-TRANSACT-FILE
+           MOVE TRAN-ID     TO WS-TRAN-ID-N
+           ADD 1 TO WS-TRAN-ID-N
+           INITIALIZE TRAN-RECORD
+           MOVE WS-TRAN-ID-N         TO TRAN-ID
+           MOVE '04'                 TO TRAN-TYPE-CD
+           MOVE TCATCDI  OF COTRN2AI TO TRAN-CAT-CD
+           MOVE TRNSRCI  OF COTRN2AI TO TRAN-SOURCE
+           MOVE TDESCI   OF COTRN2AI TO TRAN-DESC
+           MOVE WS-TRAN-AMT-N        TO TRAN-AMT
+           MOVE CARDNINI OF COTRN2AI TO TRAN-CARD-NUM
+           MOVE MIDI     OF COTRN2AI TO TRAN-MERCHANT-ID
+           MOVE MNAMEI   OF COTRN2AI TO TRAN-MERCHANT-NAME
+           MOVE MCITYI   OF COTRN2AI TO TRAN-MERCHANT-CITY
+           MOVE MZIPI    OF COTRN2AI TO TRAN-MERCHANT-ZIP
+           MOVE TORIGDTI OF COTRN2AI TO TRAN-ORIG-TS
+           MOVE TPROCDTI OF COTRN2AI TO TRAN-PROC-TS
+           MOVE 'N'                  TO TRAN-CARD-PRESENT
+           SET TRAN-AUTH-APPROVED    TO TRUE
+           SET TRAN-HOLD-OPEN        TO TRUE
+           EXEC CICS WRITE
+                DATASET   (WS-TRANSACT-FILE)
+                FROM      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+      * Unexpected error placing the hold — do not let the
+      * transaction proceed to capture without it on file
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to place authorization hold...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACTIDINL OF COTRN2AI
+                   PERFORM SEND-TRNADD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                  SEND-DECLINE-NOTIFICATION
+      *----------------------------------------------------------------*
+      * Looks up the declining customer's email address (via the
+      * CARD-XREF-RECORD already resolved by VALIDATE-INPUT-KEY-
+      * FIELDS) and, if one is on file, writes a decline notice to
+      * the NOTIFY TDQ for pickup by the external mail forwarder.
+      * No email on file — nothing to notify, so skip the write.
+       SEND-DECLINE-NOTIFICATION.
+           PERFORM READ-CUSTDAT-FILE
+           IF CUST-EMAIL-ADDR NOT = SPACES AND LOW-VALUES
+               MOVE CUST-EMAIL-ADDR TO WS-NOTIFY-EMAIL
+               PERFORM WRITE-NOTIFY-TDQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-CUSTDAT-FILE
+      *----------------------------------------------------------------*
+      * Read the customer master file (CUSTDAT) by customer ID,
+      * the same RIDFLD/RESP handling COACTVWC's 9400-GETCUSTDATA-
+      * BYCUST uses. XREF-CUST-ID comes from the CARD-XREF-RECORD
+      * already resolved for this card/account by VALIDATE-INPUT-
+      * KEY-FIELDS.
+       READ-CUSTDAT-FILE.
+           EXEC CICS READ
+                DATASET   (WS-CUSTDAT-FILE)
+                INTO      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH OF CUSTOMER-RECORD)
+                RIDFLD    (XREF-CUST-ID)
+                KEYLENGTH (LENGTH OF XREF-CUST-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+      * Customer found — CUSTOMER-RECORD has the email address
+                   CONTINUE
+               WHEN OTHER
+      * Not found or unexpected error — no address to notify;
+      * log RESP/REAS and fall through with CUST-EMAIL-ADDR blank
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE SPACES TO CUSTOMER-RECORD
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-NOTIFY-TDQ
+      *----------------------------------------------------------------*
+      * EXEC CICS WRITEQ TD writes WS-NOTIFY-RECORD to the NOTIFY
+      * extrapartition TDQ, the same "hand it to an external
+      * process via TDQ" pattern CORPT00C's JOBS queue uses.
+       WRITE-NOTIFY-TDQ.
+           EXEC CICS WRITEQ TD
+             QUEUE ('NOTIFY')
+             FROM (WS-NOTIFY-RECORD)
+             LENGTH (LENGTH OF WS-NOTIFY-RECORD)
+             RESP(WS-RESP-CD)
+             RESP2(WS-REAS-CD)
+           END-EXEC
+      * Evaluate CICS response code from the WRITEQ TD call
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+      * Write succeeded — nothing further to do
+                   CONTINUE
+               WHEN OTHER
+      * TDQ write failure — log RESP/REAS codes to SYSOUT; the
+      * decline message to the operator is unaffected either way
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-EVALUATE.
+
       *----------------------------------------------------------------*
       *                    STARTBR-TRANSACT-FILE
       *----------------------------------------------------------------*
@@ -842,7 +1178,12 @@
       * record with the highest transaction ID. The TRAN-ID
       * field is updated by CICS to reflect the actual key read.
       * ENDFILE means the file has no records — set ID to zero
-      * so ADD 1 yields transaction ID 0000000000000001.
+      * so ADD 1 yields transaction ID 0000000000000001. UPDATE
+      * lets ADD-TRANSACTION's CONVERT-AUTH-HOLD-RECORD REWRITE
+      * this same record if it turns out to be an open hold;
+      * callers that only browse (COPY-LAST-TRAN-DATA) never issue
+      * a REWRITE, so the extra lock is released harmlessly at
+      * their own ENDBR.
        READPREV-TRANSACT-FILE.
       * Read the preceding record in key-descending order
            EXEC CICS READPREV
@@ -851,6 +1192,7 @@
                 LENGTH    (LENGTH OF TRAN-RECORD)
                 RIDFLD    (TRAN-ID)
                 KEYLENGTH (LENGTH OF TRAN-ID)
+                UPDATE
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
            END-EXEC
