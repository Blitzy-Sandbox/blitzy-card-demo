@@ -0,0 +1,916 @@
+      ******************************************************************
+      * Program     : COGRP00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : List all disclosure groups from DISCGRP file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Disclosure group list browse
+      *                      (admin function)
+      * Transaction: GRP0
+      * BMS Map:     COGRP00 / COGRP0A
+      * Function:    Reads DISCGRP VSAM KSDS records and displays a
+      *              paginated list (10 rows per page) of interest
+      *              rate disclosure groups (see CVTRA02Y and
+      *              CBACT04C's interest calculation lookup). Uses
+      *              the same STARTBR/READNEXT/READPREV/ENDBR browse
+      *              pattern as COUSR00C/COTRT00C/COTRC00C, keyed on
+      *              the 16-byte composite DIS-GROUP-KEY (account
+      *              group ID + transaction type code + transaction
+      *              category code).
+      * Features:    F7/F8 paging, browse-position search via the
+      *              GKEYIN input field (full composite key), and
+      *              row selection for the update (U) action.
+      *              DISCGRP is a small, closed lookup table
+      *              maintained by the batch load JCL
+      *              (app/jcl/DISCGRP.jcl) -- this screen and its
+      *              companion update program (COGRP01C) only
+      *              change a group's interest rate, they never add
+      *              or delete a disclosure group entry.
+      * Admin-only:  Accessible from admin menu (COADM01C). User
+      *              type validated via CDEMO-USRTYP-ADMIN flag in
+      *              the COMMAREA (see COCOM01Y.cpy).
+      * Files:       DISCGRP (STARTBR, READNEXT, READPREV, ENDBR)
+      * Navigation:  PF3 returns to admin menu (COADM01C).
+      *              PF7 pages backward. PF8 pages forward.
+      *              Enter with U selection routes to COGRP01C
+      *              (update) via XCTL.
+      * Copybooks:   COCOM01Y (COMMAREA), CVTRA02Y (DIS-GROUP-
+      *              RECORD), COTTL01Y (titles), CSDAT01Y
+      *              (date/time), CSMSG01Y (messages), DFHAID,
+      *              DFHBMSCA
+      * See also:    app/bms/COGRP00.bms (screen layout)
+      *              app/cpy-bms/COGRP00.CPY (symbolic map)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COGRP00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Program identity and state flags
+       01 WS-VARIABLES.
+      *  Program name used in COMMAREA routing and screen header
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COGRP00C'.
+      *  CICS transaction ID for pseudo-conversational RETURN
+         05 WS-TRANID                  PIC X(04) VALUE 'GRP0'.
+      *  Message buffer displayed in the screen error/info area
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *  CICS file name for the DISCGRP VSAM KSDS dataset
+         05 WS-DISCGRP-FILE            PIC X(08) VALUE 'DISCGRP'.
+      *  Error flag: set to Y on CICS or validation error
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *  End-of-file flag for DISCGRP browse operations
+         05 WS-DISCGRP-EOF             PIC X(01) VALUE 'N'.
+           88 DISCGRP-EOF                        VALUE 'Y'.
+           88 DISCGRP-NOT-EOF                    VALUE 'N'.
+      *  Controls whether SEND MAP uses ERASE (full redraw)
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+
+      *  CICS RESP and RESP2 codes from file I/O operations
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *  Row index for 10-row screen list (1 through 10)
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+      *  Local page number tracker
+         05 WS-PAGE-NUM                PIC S9(04) COMP VALUE ZEROS.
+      *  Edited display work area for the interest rate column,
+      *  formatted the same way COACTUPC formats its money fields
+         05 WS-DISC-RATE-E             PIC +9999.99.
+
+      * 10-row display buffer for disclosure group list assembly.
+      * Each row holds selection flag, group ID, type code,
+      * category code, and edited interest rate.
+       01 WS-DISCGRP-DATA.
+         02 DISCGRP-REC OCCURS 10 TIMES.
+           05 DISCGRP-SEL                 PIC X(01).
+           05 FILLER                      PIC X(02).
+           05 DISCGRP-GRPID               PIC X(10).
+           05 FILLER                      PIC X(02).
+           05 DISCGRP-TYP                 PIC X(02).
+           05 FILLER                      PIC X(02).
+           05 DISCGRP-CAT                 PIC 9(04).
+           05 FILLER                      PIC X(02).
+           05 DISCGRP-RATE                PIC X(08).
+
+      * COMMAREA for inter-program communication (COCOM01Y.cpy).
+      * Carries user ID, program routing, and context flags.
+       COPY COCOM01Y.
+      *  GRP0-specific extension: paging state and selection
+          05 CDEMO-CGP0-INFO.
+      *     First group key on current page (paging anchor)
+             10 CDEMO-CGP0-KEY-FIRST       PIC X(16).
+      *     Last group key on current page (paging anchor)
+             10 CDEMO-CGP0-KEY-LAST        PIC X(16).
+      *     Current page number displayed to the user
+             10 CDEMO-CGP0-PAGE-NUM        PIC 9(08).
+      *     Flag indicating more records exist after this page
+             10 CDEMO-CGP0-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+      *     Selection action entered by user (U=update)
+             10 CDEMO-CGP0-SEL-FLG         PIC X(01).
+      *     Group key of the selected row for update
+             10 CDEMO-CGP0-SELECTED        PIC X(16).
+      * BMS symbolic map for disclosure group list screen COGRP0A.
+      * Defines input (COGRP0AI) and output (COGRP0AO) areas with
+      * 10 rows of SEL/GRPID/GTYP/GCAT/GRATE fields.
+       COPY COGRP00.
+
+      * Application title and banner text (COTTL01Y.cpy).
+      * Provides CCDA-TITLE01, CCDA-TITLE02 for screen header.
+       COPY COTTL01Y.
+      * Date/time working storage fields (CSDAT01Y.cpy).
+      * Provides WS-CURDATE-DATA and formatted date/time views.
+       COPY CSDAT01Y.
+      * Common user message definitions (CSMSG01Y.cpy).
+      * Provides CCDA-MSG-INVALID-KEY and CCDA-MSG-THANK-YOU.
+       COPY CSMSG01Y.
+      * 50-byte disclosure group record layout (CVTRA02Y.cpy).
+      * Defines DIS-GROUP-RECORD with DIS-GROUP-KEY (composite key
+      * of account group ID + transaction type code + transaction
+      * category code) and DIS-INT-RATE.
+       COPY CVTRA02Y.
+
+      * CICS attention identifier constants (DFHAID).
+      * Provides DFHENTER, DFHPF3, DFHPF7, DFHPF8, etc.
+       COPY DFHAID.
+      * BMS attribute byte constants (DFHBMSCA).
+      * Provides field attribute values for colors/highlights.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      * CICS passes the COMMAREA via DFHCOMMAREA. Length is
+      * in EIBCALEN (0 on first entry, >0 on re-entry).
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. On first entry, perform forward page.
+      * On re-entry, dispatch AID: Enter=select group, PF3=back,
+      * PF7=page backward, PF8=page forward.
+       MAIN-PARA.
+
+      *    Initialize state flags for this interaction cycle
+           SET ERR-FLG-OFF TO TRUE
+           SET DISCGRP-NOT-EOF TO TRUE
+           SET NEXT-PAGE-NO TO TRUE
+           SET SEND-ERASE-YES TO TRUE
+
+      *    Clear message areas on screen and in working storage
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COGRP0AO
+
+      *    Set cursor to the group key search input field
+           MOVE -1       TO GKEYINL OF COGRP0AI
+
+      *    Check EIBCALEN: 0 means no COMMAREA (not routed
+      *    here properly) so redirect to sign-on screen
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+      *        Copy COMMAREA from linkage into working storage
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      *        First-time entry: display initial group list page
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COGRP0AO
+                   PERFORM PROCESS-ENTER-KEY
+                   PERFORM SEND-GRPLST-SCREEN
+               ELSE
+      *            Re-entry: receive user input and dispatch
+      *            based on the AID key pressed
+                   PERFORM RECEIVE-GRPLST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+      *                    Process row selection or search
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+      *                    PF3: return to admin menu COADM01C
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+      *                    PF7: page backward in group list
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+      *                    PF8: page forward in group list
+                           PERFORM PROCESS-PF8-KEY
+                       WHEN OTHER
+      *                    Unrecognized key: show error message
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE -1       TO GKEYINL OF COGRP0AI
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-GRPLST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    Pseudo-conversational return: CICS suspends this
+      *    task and re-invokes via transaction GRP0 when the
+      *    user presses a key, passing COMMAREA for state
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Process ENTER key. Scans all 10 selection fields to
+      * find a group row marked for update, then dispatches
+      * to COGRP01C via XCTL. If no selection, uses the search
+      * field to set the browse starting position and
+      * refreshes the list.
+       PROCESS-ENTER-KEY.
+
+      *    Scan the 10 row selection fields (SEL0001 - SEL0010)
+      *    to find the first non-empty selection.
+           EVALUATE TRUE
+               WHEN SEL0001I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0001I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID01I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP01I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT01I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0002I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0002I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID02I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP02I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT02I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0003I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0003I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID03I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP03I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT03I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0004I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0004I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID04I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP04I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT04I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0005I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0005I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID05I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP05I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT05I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0006I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0006I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID06I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP06I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT06I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0007I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0007I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID07I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP07I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT07I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0008I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0008I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID08I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP08I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT08I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0009I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0009I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID09I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP09I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT09I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN SEL0010I OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0010I  OF COGRP0AI TO CDEMO-CGP0-SEL-FLG
+                   MOVE GRPID10I  OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(1:10)
+                   MOVE GTYP10I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(11:2)
+                   MOVE GCAT10I   OF COGRP0AI TO
+                        CDEMO-CGP0-SELECTED(13:4)
+               WHEN OTHER
+                   MOVE SPACES TO CDEMO-CGP0-SEL-FLG
+                                  CDEMO-CGP0-SELECTED
+           END-EVALUATE
+
+      *    A row was selected: validate the action code and
+      *    dispatch to the update program
+           IF CDEMO-CGP0-SEL-FLG NOT = SPACES
+               IF CDEMO-CGP0-SEL-FLG = 'U' OR 'u'
+                   MOVE 'COGRP01C' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               ELSE
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Invalid selection. Valid is U' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+               END-IF
+           ELSE
+      *        No row selected: use the search field (if entered)
+      *        as the new browse starting position, then page
+      *        forward from there
+               IF GKEYINI OF COGRP0AI NOT = SPACES AND LOW-VALUES
+                   MOVE GKEYINI OF COGRP0AI TO CDEMO-CGP0-KEY-FIRST
+               ELSE
+                   MOVE LOW-VALUES TO CDEMO-CGP0-KEY-FIRST
+               END-IF
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+      * PF7 = page backward. Uses the first key on the current
+      * page as the browse anchor, then reads backward.
+       PROCESS-PF7-KEY.
+           IF CDEMO-CGP0-KEY-FIRST = SPACES OR LOW-VALUES
+               MOVE 'You are at the top of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO GKEYINL OF COGRP0AI
+               PERFORM SEND-GRPLST-SCREEN
+           ELSE
+               PERFORM PROCESS-PAGE-BACKWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+      * PF8 = page forward. Uses the last key on the current
+      * page as the browse anchor, then reads forward.
+       PROCESS-PF8-KEY.
+           IF NEXT-PAGE-NO
+               MOVE 'You have reached the bottom of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO GKEYINL OF COGRP0AI
+               PERFORM SEND-GRPLST-SCREEN
+           ELSE
+               MOVE CDEMO-CGP0-KEY-LAST TO CDEMO-CGP0-KEY-FIRST
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-FORWARD
+      *----------------------------------------------------------------*
+      * Reads 10 records forward from CDEMO-CGP0-KEY-FIRST and
+      * populates the screen row buffer. Peeks one record ahead
+      * to determine whether a next page exists.
+       PROCESS-PAGE-FORWARD.
+
+           MOVE CDEMO-CGP0-KEY-FIRST TO DIS-GROUP-KEY
+           PERFORM STARTBR-DISCGRP-FILE
+
+           IF NOT ERR-FLG-ON AND NOT DISCGRP-EOF
+               PERFORM INITIALIZE-DISCGRP-DATA
+               PERFORM POPULATE-DISCGRP-DATA
+               PERFORM ENDBR-DISCGRP-FILE
+               MOVE 1              TO WS-PAGE-NUM
+               PERFORM SEND-GRPLST-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-BACKWARD
+      *----------------------------------------------------------------*
+      * Reads up to 10 records backward from just before
+      * CDEMO-CGP0-KEY-FIRST, then re-displays them in forward
+      * (ascending) order.
+       PROCESS-PAGE-BACKWARD.
+
+           MOVE CDEMO-CGP0-KEY-FIRST TO DIS-GROUP-KEY
+           PERFORM STARTBR-DISCGRP-FILE
+
+           IF NOT ERR-FLG-ON
+      *        Skip past the current anchor row itself
+               PERFORM READPREV-DISCGRP-FILE
+               IF NOT DISCGRP-EOF
+                   PERFORM INITIALIZE-DISCGRP-DATA
+                   PERFORM POPULATE-DISCGRP-DATA-REVERSE
+                   PERFORM ENDBR-DISCGRP-FILE
+                   PERFORM SEND-GRPLST-SCREEN
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-DISCGRP-DATA
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading forward from
+      * the browse cursor opened by PROCESS-PAGE-FORWARD. Row 1
+      * captures the first-key anchor, row 10 the last-key
+      * anchor. Peeks one record past row 10 to set the
+      * next-page flag, without consuming that extra record
+      * from the page.
+       POPULATE-DISCGRP-DATA.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > 10 OR DISCGRP-EOF
+
+               PERFORM READNEXT-DISCGRP-FILE
+
+               IF NOT DISCGRP-EOF
+                   EVALUATE WS-IDX
+                       WHEN 1
+                           MOVE DIS-GROUP-KEY TO CDEMO-CGP0-KEY-FIRST
+                   END-EVALUATE
+                   MOVE DIS-ACCT-GROUP-ID  TO DISCGRP-GRPID(WS-IDX)
+                   MOVE DIS-TRAN-TYPE-CD   TO DISCGRP-TYP(WS-IDX)
+                   MOVE DIS-TRAN-CAT-CD    TO DISCGRP-CAT(WS-IDX)
+                   MOVE DIS-INT-RATE       TO WS-DISC-RATE-E
+                   MOVE WS-DISC-RATE-E     TO DISCGRP-RATE(WS-IDX)
+                   MOVE DIS-GROUP-KEY      TO CDEMO-CGP0-KEY-LAST
+               END-IF
+           END-PERFORM
+
+           PERFORM MOVE-DISCGRP-DATA-TO-SCREEN
+
+      *    Peek one record ahead to see if a next page exists
+           IF NOT DISCGRP-EOF
+               PERFORM READNEXT-DISCGRP-FILE
+               IF NOT DISCGRP-EOF
+                   SET NEXT-PAGE-YES TO TRUE
+               ELSE
+                   SET NEXT-PAGE-NO TO TRUE
+               END-IF
+           ELSE
+               SET NEXT-PAGE-NO TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                  POPULATE-DISCGRP-DATA-REVERSE
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading backward,
+      * then storing rows from the bottom (10) upward so the
+      * final display is in ascending key order.
+       POPULATE-DISCGRP-DATA-REVERSE.
+
+           PERFORM VARYING WS-IDX FROM 10 BY -1
+                     UNTIL WS-IDX < 1 OR DISCGRP-EOF
+
+               MOVE DIS-ACCT-GROUP-ID  TO DISCGRP-GRPID(WS-IDX)
+               MOVE DIS-TRAN-TYPE-CD   TO DISCGRP-TYP(WS-IDX)
+               MOVE DIS-TRAN-CAT-CD    TO DISCGRP-CAT(WS-IDX)
+               MOVE DIS-INT-RATE       TO WS-DISC-RATE-E
+               MOVE WS-DISC-RATE-E     TO DISCGRP-RATE(WS-IDX)
+               IF WS-IDX = 1
+                   MOVE DIS-GROUP-KEY TO CDEMO-CGP0-KEY-FIRST
+               END-IF
+               IF WS-IDX = 10
+                   MOVE DIS-GROUP-KEY TO CDEMO-CGP0-KEY-LAST
+                   SET NEXT-PAGE-YES TO TRUE
+               END-IF
+
+               PERFORM READPREV-DISCGRP-FILE
+           END-PERFORM
+
+           PERFORM MOVE-DISCGRP-DATA-TO-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                  MOVE-DISCGRP-DATA-TO-SCREEN
+      *----------------------------------------------------------------*
+      * Copies the 10-row WS-DISCGRP-DATA buffer into the BMS
+      * symbolic map output fields.
+       MOVE-DISCGRP-DATA-TO-SCREEN.
+
+           MOVE DISCGRP-GRPID(1)  TO GRPID01I OF COGRP0AI
+           MOVE DISCGRP-TYP(1)    TO GTYP01I OF COGRP0AI
+           MOVE DISCGRP-CAT(1)    TO GCAT01I OF COGRP0AI
+           MOVE DISCGRP-RATE(1)   TO GRATE01I OF COGRP0AI
+           MOVE DISCGRP-GRPID(2)  TO GRPID02I OF COGRP0AI
+           MOVE DISCGRP-TYP(2)    TO GTYP02I OF COGRP0AI
+           MOVE DISCGRP-CAT(2)    TO GCAT02I OF COGRP0AI
+           MOVE DISCGRP-RATE(2)   TO GRATE02I OF COGRP0AI
+           MOVE DISCGRP-GRPID(3)  TO GRPID03I OF COGRP0AI
+           MOVE DISCGRP-TYP(3)    TO GTYP03I OF COGRP0AI
+           MOVE DISCGRP-CAT(3)    TO GCAT03I OF COGRP0AI
+           MOVE DISCGRP-RATE(3)   TO GRATE03I OF COGRP0AI
+           MOVE DISCGRP-GRPID(4)  TO GRPID04I OF COGRP0AI
+           MOVE DISCGRP-TYP(4)    TO GTYP04I OF COGRP0AI
+           MOVE DISCGRP-CAT(4)    TO GCAT04I OF COGRP0AI
+           MOVE DISCGRP-RATE(4)   TO GRATE04I OF COGRP0AI
+           MOVE DISCGRP-GRPID(5)  TO GRPID05I OF COGRP0AI
+           MOVE DISCGRP-TYP(5)    TO GTYP05I OF COGRP0AI
+           MOVE DISCGRP-CAT(5)    TO GCAT05I OF COGRP0AI
+           MOVE DISCGRP-RATE(5)   TO GRATE05I OF COGRP0AI
+           MOVE DISCGRP-GRPID(6)  TO GRPID06I OF COGRP0AI
+           MOVE DISCGRP-TYP(6)    TO GTYP06I OF COGRP0AI
+           MOVE DISCGRP-CAT(6)    TO GCAT06I OF COGRP0AI
+           MOVE DISCGRP-RATE(6)   TO GRATE06I OF COGRP0AI
+           MOVE DISCGRP-GRPID(7)  TO GRPID07I OF COGRP0AI
+           MOVE DISCGRP-TYP(7)    TO GTYP07I OF COGRP0AI
+           MOVE DISCGRP-CAT(7)    TO GCAT07I OF COGRP0AI
+           MOVE DISCGRP-RATE(7)   TO GRATE07I OF COGRP0AI
+           MOVE DISCGRP-GRPID(8)  TO GRPID08I OF COGRP0AI
+           MOVE DISCGRP-TYP(8)    TO GTYP08I OF COGRP0AI
+           MOVE DISCGRP-CAT(8)    TO GCAT08I OF COGRP0AI
+           MOVE DISCGRP-RATE(8)   TO GRATE08I OF COGRP0AI
+           MOVE DISCGRP-GRPID(9)  TO GRPID09I OF COGRP0AI
+           MOVE DISCGRP-TYP(9)    TO GTYP09I OF COGRP0AI
+           MOVE DISCGRP-CAT(9)    TO GCAT09I OF COGRP0AI
+           MOVE DISCGRP-RATE(9)   TO GRATE09I OF COGRP0AI
+           MOVE DISCGRP-GRPID(10) TO GRPID10I OF COGRP0AI
+           MOVE DISCGRP-TYP(10)   TO GTYP10I OF COGRP0AI
+           MOVE DISCGRP-CAT(10)   TO GCAT10I OF COGRP0AI
+           MOVE DISCGRP-RATE(10)  TO GRATE10I OF COGRP0AI.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-DISCGRP-DATA
+      *----------------------------------------------------------------*
+      * Clears the 10-row screen buffer and its symbolic map
+      * output fields before a fresh page is populated.
+       INITIALIZE-DISCGRP-DATA.
+
+           MOVE SPACES TO WS-DISCGRP-DATA
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               EVALUATE WS-IDX
+                   WHEN 1
+                       MOVE SPACES TO SEL0001I OF COGRP0AI
+                       MOVE SPACES TO GRPID01I OF COGRP0AI
+                       MOVE SPACES TO GTYP01I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT01I OF COGRP0AI
+                       MOVE SPACES TO GRATE01I OF COGRP0AI
+                   WHEN 2
+                       MOVE SPACES TO SEL0002I OF COGRP0AI
+                       MOVE SPACES TO GRPID02I OF COGRP0AI
+                       MOVE SPACES TO GTYP02I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT02I OF COGRP0AI
+                       MOVE SPACES TO GRATE02I OF COGRP0AI
+                   WHEN 3
+                       MOVE SPACES TO SEL0003I OF COGRP0AI
+                       MOVE SPACES TO GRPID03I OF COGRP0AI
+                       MOVE SPACES TO GTYP03I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT03I OF COGRP0AI
+                       MOVE SPACES TO GRATE03I OF COGRP0AI
+                   WHEN 4
+                       MOVE SPACES TO SEL0004I OF COGRP0AI
+                       MOVE SPACES TO GRPID04I OF COGRP0AI
+                       MOVE SPACES TO GTYP04I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT04I OF COGRP0AI
+                       MOVE SPACES TO GRATE04I OF COGRP0AI
+                   WHEN 5
+                       MOVE SPACES TO SEL0005I OF COGRP0AI
+                       MOVE SPACES TO GRPID05I OF COGRP0AI
+                       MOVE SPACES TO GTYP05I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT05I OF COGRP0AI
+                       MOVE SPACES TO GRATE05I OF COGRP0AI
+                   WHEN 6
+                       MOVE SPACES TO SEL0006I OF COGRP0AI
+                       MOVE SPACES TO GRPID06I OF COGRP0AI
+                       MOVE SPACES TO GTYP06I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT06I OF COGRP0AI
+                       MOVE SPACES TO GRATE06I OF COGRP0AI
+                   WHEN 7
+                       MOVE SPACES TO SEL0007I OF COGRP0AI
+                       MOVE SPACES TO GRPID07I OF COGRP0AI
+                       MOVE SPACES TO GTYP07I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT07I OF COGRP0AI
+                       MOVE SPACES TO GRATE07I OF COGRP0AI
+                   WHEN 8
+                       MOVE SPACES TO SEL0008I OF COGRP0AI
+                       MOVE SPACES TO GRPID08I OF COGRP0AI
+                       MOVE SPACES TO GTYP08I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT08I OF COGRP0AI
+                       MOVE SPACES TO GRATE08I OF COGRP0AI
+                   WHEN 9
+                       MOVE SPACES TO SEL0009I OF COGRP0AI
+                       MOVE SPACES TO GRPID09I OF COGRP0AI
+                       MOVE SPACES TO GTYP09I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT09I OF COGRP0AI
+                       MOVE SPACES TO GRATE09I OF COGRP0AI
+                   WHEN 10
+                       MOVE SPACES TO SEL0010I OF COGRP0AI
+                       MOVE SPACES TO GRPID10I OF COGRP0AI
+                       MOVE SPACES TO GTYP10I OF COGRP0AI
+                       MOVE ZEROS  TO GCAT10I OF COGRP0AI
+                       MOVE SPACES TO GRATE10I OF COGRP0AI
+               END-EVALUATE
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the previous screen via EXEC CICS
+      * XCTL, passing the COMMAREA. Defaults to sign-on
+      * (COSGN00C) if no target program is set.
+
+       RETURN-TO-PREV-SCREEN.
+
+      *    Safety check: default to sign-on if target is empty
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+      *    Record this program as the source for the target
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+      *    Reset context to initial-entry state
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+      *    XCTL transfers control; this program does not
+      *    receive control back after this call
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-GRPLST-SCREEN
+      *----------------------------------------------------------------*
+      * Populate header fields and send BMS map COGRP0A to
+      * the terminal.
+       SEND-GRPLST-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COGRP0AO
+
+           IF SEND-ERASE-YES
+               EXEC CICS SEND
+                         MAP('COGRP0A')
+                         MAPSET('COGRP00')
+                         FROM(COGRP0AO)
+                         ERASE
+                         CURSOR
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                         MAP('COGRP0A')
+                         MAPSET('COGRP00')
+                         FROM(COGRP0AO)
+                         CURSOR
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-GRPLST-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COGRP0A into the
+      * symbolic input area COGRP0AI.
+       RECEIVE-GRPLST-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COGRP0A')
+                     MAPSET('COGRP00')
+                     INTO(COGRP0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles from COTTL01Y,
+      * transaction name, program name, and current date/time
+      * formatted via CSDAT01Y fields.
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COGRP0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COGRP0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COGRP0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COGRP0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COGRP0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COGRP0AO.
+
+      *----------------------------------------------------------------*
+      *                      STARTBR-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * Start a browse on the DISCGRP VSAM KSDS from the key
+      * in DIS-GROUP-KEY. Positions the cursor at or after the
+      * given key. Handles NORMAL, NOTFND, and OTHER RESP.
+       STARTBR-DISCGRP-FILE.
+
+           EXEC CICS STARTBR
+                DATASET   (WS-DISCGRP-FILE)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   CONTINUE
+                   SET DISCGRP-EOF TO TRUE
+                   MOVE 'You are at the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READNEXT-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * Read the next sequential record from the DISCGRP
+      * browse into DIS-GROUP-RECORD (see CVTRA02Y.cpy).
+       READNEXT-DISCGRP-FILE.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-DISCGRP-FILE)
+                INTO      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET DISCGRP-EOF TO TRUE
+                   MOVE 'You have reached the bottom of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READPREV-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * Read the previous record from the DISCGRP browse into
+      * DIS-GROUP-RECORD. Used by backward paging.
+       READPREV-DISCGRP-FILE.
+
+           EXEC CICS READPREV
+                DATASET   (WS-DISCGRP-FILE)
+                INTO      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET DISCGRP-EOF TO TRUE
+                   MOVE 'You have reached the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO GKEYINL OF COGRP0AI
+                   PERFORM SEND-GRPLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      ENDBR-DISCGRP-FILE
+      *----------------------------------------------------------------*
+      * End the DISCGRP file browse session.
+       ENDBR-DISCGRP-FILE.
+
+           EXEC CICS ENDBR
+                DATASET   (WS-DISCGRP-FILE)
+           END-EXEC.
