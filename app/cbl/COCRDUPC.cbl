@@ -0,0 +1,1202 @@
+      *****************************************************************
+      * Program:     COCRDUPC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Accept and process credit card update request    *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COCRDUPC
+      * Transaction: CCUP
+      * BMS Map:     COCRDUP / CCRDUPA
+      * Function:    Card update screen. Reads CARDDAT VSAM KSDS by
+      *              account ID and card number (same key-field
+      *              validation style as COCRDSLC), then lets the
+      *              user correct CARD-EMBOSSED-NAME,
+      *              CARD-EXPIRAION-DATE, and CARD-ACTIVE-STATUS and
+      *              rewrites CARDDAT on PF5. Setting the active
+      *              status to 'N' is how a lost or stolen card is
+      *              blocked from further use.
+      *              PF6 replaces/reissues the looked-up card: a new
+      *              CVV is generated, the expiration date is
+      *              extended 4 years from the card's current
+      *              expiration, the card is reactivated ('Y'), and
+      *              the owning account's ACCT-REISSUE-DATE (ACCTDAT,
+      *              CVACT01Y) is stamped with today's date -- the
+      *              same field COACTUPC lets an operator edit
+      *              manually, here set automatically by the
+      *              workflow. Use PF6 for a damaged, expired, or
+      *              previously-blocked card that the customer wants
+      *              back in service; use PF5's active-status field
+      *              alone to just block or unblock a card without
+      *              reissuing it.
+      * Files:       CARDDAT (READ, READ UPDATE, REWRITE)
+      *              ACCTDAT (READ UPDATE, REWRITE -- PF6 reissue only)
+      * Navigation:  PF3 returns to calling program or main menu.
+      *              Enter (re)displays the card after a lookup.
+      *              PF5 validates and saves the entered changes.
+      *              PF6 reissues the looked-up card.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COCRDUPC.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by 0100-CHECK-SESSION-
+      * IDLE (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      ******************************************************************
+      *      Input edits
+      ******************************************************************05  WS-INPUT-FLAG                         PIC X(1).
+           88  INPUT-OK                            VALUE '0'.
+           88  INPUT-ERROR                         VALUE '1'.
+           88  INPUT-PENDING                       VALUE LOW-VALUES.
+         05  WS-EDIT-ACCT-FLAG                     PIC X(1).
+           88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-ACCTFILTER-ISVALID              VALUE '1'.
+           88  FLG-ACCTFILTER-BLANK                VALUE ' '.
+         05  WS-EDIT-CARD-FLAG                     PIC X(1).
+           88  FLG-CARDFILTER-NOT-OK               VALUE '0'.
+           88  FLG-CARDFILTER-ISVALID              VALUE '1'.
+           88  FLG-CARDFILTER-BLANK                VALUE ' '.
+         05  WS-PFK-FLAG                           PIC X(1).
+           88  PFK-VALID                           VALUE '0'.
+           88  PFK-INVALID                         VALUE '1'.
+      * Field-level validity trackers for the 3 editable fields,
+      * driving both error text and CSSETATY red highlighting.
+         05  WS-EDIT-NAME-FLAG                     PIC X(1).
+           88  FLG-NAME-NOT-OK                     VALUE '0'.
+           88  FLG-NAME-ISVALID                    VALUE '1'.
+           88  FLG-NAME-BLANK                      VALUE ' '.
+         05  WS-EDIT-EXPDT-FLAG                    PIC X(1).
+           88  FLG-EXPDT-NOT-OK                    VALUE '0'.
+           88  FLG-EXPDT-ISVALID                   VALUE '1'.
+           88  FLG-EXPDT-BLANK                     VALUE ' '.
+         05  WS-EDIT-STATUS-FLAG                   PIC X(1).
+           88  FLG-STATUS-NOT-OK                   VALUE '0'.
+           88  FLG-STATUS-ISVALID                  VALUE '1'.
+           88  FLG-STATUS-BLANK                    VALUE ' '.
+      ******************************************************************
+      *      File and data Handling
+      ******************************************************************
+         05  WS-CARD-RID.
+           10  WS-CARD-RID-CARDNUM                 PIC X(16).
+           10  WS-CARD-RID-ACCT-ID                 PIC 9(11).
+           10  WS-CARD-RID-ACCT-ID-X REDEFINES
+                  WS-CARD-RID-ACCT-ID              PIC X(11).
+         05  WS-FILE-READ-FLAGS.
+           10 WS-CARD-MASTER-READ-FLAG             PIC X(1).
+              88 FOUND-CARD-IN-MASTER              VALUE '1'.
+         05  WS-FILE-ERROR-MESSAGE.
+           10  FILLER                              PIC X(12)
+                                                   VALUE 'File Error: '.
+           10  ERROR-OPNAME                        PIC X(8)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(4)
+                                                   VALUE ' on '.
+           10  ERROR-FILE                          PIC X(9)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(15)
+                                                   VALUE
+                                                   ' returned RESP '.
+           10  ERROR-RESP                          PIC X(10)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(7)
+                                                   VALUE ',RESP2 '.
+           10  ERROR-RESP2                         PIC X(10)
+                                                   VALUE SPACES.
+          10  FILLER                               PIC X(5)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *      Output Message Construction
+      ******************************************************************
+         05  WS-INFO-MSG                           PIC X(40).
+           88  WS-NO-INFO-MESSAGE                 VALUES
+                                                  SPACES LOW-VALUES.
+           88  WS-PROMPT-FOR-INPUT                 VALUE
+               'Enter Account and Card Number to update'.
+           88  WS-INFORM-OUTPUT                    VALUE
+               'Update the desired fields and press PF5 to save'.
+         05  WS-RETURN-MSG                         PIC X(75).
+           88  WS-RETURN-MSG-OFF                   VALUE SPACES.
+           88  WS-PROMPT-FOR-ACCT                  VALUE
+               'Account number not provided'.
+           88  WS-PROMPT-FOR-CARD                  VALUE
+               'Card number not provided'.
+           88  NO-SEARCH-CRITERIA-RECEIVED         VALUE
+               'No input received'.
+           88  SEARCHED-ACCT-NOT-NUMERIC           VALUE
+               'Account number must be a non zero 11 digit number'.
+           88  SEARCHED-CARD-NOT-NUMERIC           VALUE
+               'Card number must be a non zero 16 digit number'.
+           88  DID-NOT-FIND-ACCTCARD-COMBO         VALUE
+               'Did not find this card in card master file'.
+           88  WS-UPDATE-NOT-MODIFIED              VALUE
+               'Please modify at least one field before pressing PF5'.
+      ******************************************************************
+      *      Literals and Constants
+      ******************************************************************
+       01 WS-LITERALS.
+          05 LIT-THISPGM                           PIC X(8)
+                                                   VALUE 'COCRDUPC'.
+          05 LIT-THISTRANID                        PIC X(4)
+                                                   VALUE 'CCUP'.
+          05 LIT-THISMAPSET                        PIC X(8)
+                                                   VALUE 'COCRDUP '.
+          05 LIT-THISMAP                           PIC X(7)
+                                                   VALUE 'CCRDUPA'.
+          05 LIT-MENUPGM                           PIC X(8)
+                                                   VALUE 'COMEN01C'.
+          05 LIT-MENUTRANID                        PIC X(4)
+                                                   VALUE 'CM00'.
+          05 LIT-MENUMAPSET                        PIC X(7)
+                                                   VALUE 'COMEN01'.
+          05 LIT-MENUMAP                           PIC X(7)
+                                                   VALUE 'COMEN1A'.
+          05 LIT-CARDFILENAME                      PIC X(8)
+                                                   VALUE 'CARDDAT '.
+          05 LIT-ACCTFILENAME                      PIC X(8)
+                                                   VALUE 'ACCTDAT '.
+      ******************************************************************
+      *Other common working storage Variables
+      ******************************************************************
+       COPY CVCRD01Y.
+
+      *Application Commmarea Copybook
+       COPY COCOM01Y.
+
+       01 WS-THIS-PROGCOMMAREA.
+          05 CA-CALL-CONTEXT.
+             10 CA-FROM-PROGRAM                    PIC X(08).
+             10 CA-FROM-TRANID                     PIC X(04).
+
+       01  WS-COMMAREA                             PIC X(2000).
+
+      * Date-edit work area shared with COTRN02C's CSUTLDTC
+      * calendar validation, applied to CARD-EXPIRAION-DATE
+      * the same way COACTUPC applies it to account dates.
+       01 WS-GENERIC-EDITS.
+          05 WS-EDIT-VARIABLE-NAME                 PIC X(25)
+                                                   VALUE SPACES.
+          05 WS-DIV-BY                             PIC S9(4) COMP
+                                                   VALUE ZERO.
+          05 WS-DIVIDEND                           PIC S9(9) COMP
+                                                   VALUE ZERO.
+          05 WS-REMAINDER                          PIC S9(9) COMP
+                                                   VALUE ZERO.
+          05 WS-DATE-EDIT-FIELDS.
+             COPY CSUTLDWY.
+
+       01 WS-CARD-EDIT-FIELDS.
+          05 WS-EXP-DATE-FMT                       PIC X(10).
+
+      * Work fields for the PF6 reissue function: a deterministically
+      * incremented CVV (no FUNCTION RANDOM precedent exists anywhere
+      * in this codebase, so reissue advances the old CVV by one
+      * with wraparound rather than inventing a new randomization
+      * idiom), the new expiration date reformatted for storage, and
+      * today's date reformatted for stamping ACCT-REISSUE-DATE.
+       01 WS-REISSUE-EDIT-FIELDS.
+          05 WS-NEW-CVV                             PIC 9(03).
+          05 WS-NEW-EXP-YEAR                        PIC 9(04).
+          05 WS-NEW-EXP-DATE-FMT                    PIC X(10).
+          05 WS-TODAY-DATE-FMT                      PIC X(10).
+
+      *IBM SUPPLIED COPYBOOKS
+       COPY DFHBMSCA.
+       COPY DFHAID.
+
+      *COMMON COPYBOOKS
+       COPY COTTL01Y.
+
+      *BMS Copybook (COCRDUP mapset; not checked into this tree --
+      *same limitation noted for every CICS map used in this repo)
+       COPY COCRDUP.
+
+      *Current Date
+       COPY CSDAT01Y.
+
+      *Common Messages
+       COPY CSMSG01Y.
+
+      *Abend Variables
+       COPY CSMSG02Y.
+
+      *CARD RECORD LAYOUT
+       COPY CVACT02Y.
+
+      *ACCOUNT RECORD LAYOUT (PF6 reissue: stamps ACCT-REISSUE-DATE)
+       COPY CVACT01Y.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  FILLER                                PIC X(1)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-ROUTINE)
+           END-EXEC
+
+           INITIALIZE CC-WORK-AREA
+                      WS-MISC-STORAGE
+                      WS-COMMAREA
+
+           MOVE LIT-THISTRANID       TO WS-TRANID
+
+           SET WS-RETURN-MSG-OFF  TO TRUE
+
+           IF EIBCALEN IS EQUAL TO 0
+               OR (CDEMO-FROM-PROGRAM = LIT-MENUPGM
+               AND NOT CDEMO-PGM-REENTER)
+              INITIALIZE CARDDEMO-COMMAREA
+                         WS-THIS-PROGCOMMAREA
+           ELSE
+              MOVE DFHCOMMAREA (1:LENGTH OF CARDDEMO-COMMAREA)  TO
+                                CARDDEMO-COMMAREA
+              MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA ) TO
+                                WS-THIS-PROGCOMMAREA
+      *****************************************************************
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *****************************************************************
+              PERFORM 0100-CHECK-SESSION-IDLE
+                 THRU 0100-CHECK-SESSION-IDLE-EXIT
+           END-IF
+
+           PERFORM YYYY-STORE-PFKEY
+              THRU YYYY-STORE-PFKEY-EXIT
+
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              CCARD-AID-PFK05 OR
+              CCARD-AID-PFK06
+              SET PFK-VALID TO TRUE
+           END-IF
+
+           IF PFK-INVALID
+              SET CCARD-AID-ENTER TO TRUE
+           END-IF
+
+           EVALUATE TRUE
+              WHEN CCARD-AID-PFK03
+      ******************************************************************
+      *            XCTL TO CALLING PROGRAM OR MAIN MENU
+      ******************************************************************
+                   IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
+                   OR CDEMO-FROM-TRANID    EQUAL SPACES
+                      MOVE LIT-MENUTRANID  TO CDEMO-TO-TRANID
+                   ELSE
+                      MOVE CDEMO-FROM-TRANID  TO CDEMO-TO-TRANID
+                   END-IF
+
+                   IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
+                   OR CDEMO-FROM-PROGRAM   EQUAL SPACES
+                      MOVE LIT-MENUPGM     TO CDEMO-TO-PROGRAM
+                   ELSE
+                      MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
+                   END-IF
+
+                   MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
+
+                   SET  CDEMO-USRTYP-USER  TO TRUE
+                   SET  CDEMO-PGM-ENTER    TO TRUE
+                   MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
+
+                   EXEC CICS XCTL
+                             PROGRAM (CDEMO-TO-PROGRAM)
+                             COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+              WHEN CDEMO-PGM-ENTER
+      ******************************************************************
+      *            COMING FROM SOME OTHER CONTEXT
+      *            SELECTION CRITERIA TO BE GATHERED
+      ******************************************************************
+                   PERFORM 1000-SEND-MAP THRU
+                           1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+              WHEN CDEMO-PGM-REENTER
+                   PERFORM 2000-PROCESS-INPUTS
+                      THRU 2000-PROCESS-INPUTS-EXIT
+                   IF INPUT-ERROR
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   END-IF
+
+                   PERFORM 9000-READ-CARD
+                      THRU 9000-READ-CARD-EXIT
+
+                   IF NOT INPUT-ERROR
+                   AND CCARD-AID-PFK05
+                      PERFORM 9500-UPDATE-CARD
+                         THRU 9500-UPDATE-CARD-EXIT
+                   END-IF
+
+                   IF NOT INPUT-ERROR
+                   AND CCARD-AID-PFK06
+                      PERFORM 9600-REISSUE-CARD
+                         THRU 9600-REISSUE-CARD-EXIT
+                   END-IF
+
+                   PERFORM 1000-SEND-MAP
+                      THRU 1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+              WHEN OTHER
+                   MOVE LIT-THISPGM    TO ABEND-CULPRIT
+                   MOVE '0001'         TO ABEND-CODE
+                   MOVE SPACES         TO ABEND-REASON
+                   MOVE 'UNEXPECTED DATA SCENARIO'
+                                       TO WS-RETURN-MSG
+                   PERFORM SEND-PLAIN-TEXT
+                      THRU SEND-PLAIN-TEXT-EXIT
+           END-EVALUATE
+
+           IF INPUT-ERROR
+              MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+              PERFORM 1000-SEND-MAP
+                 THRU 1000-SEND-MAP-EXIT
+              GO TO COMMON-RETURN
+           END-IF
+           .
+
+       COMMON-RETURN.
+           MOVE WS-RETURN-MSG     TO CCARD-ERROR-MSG
+
+           MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
+           MOVE  WS-THIS-PROGCOMMAREA TO
+                  WS-COMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA )
+
+           EXEC CICS RETURN
+                TRANSID (LIT-THISTRANID)
+                COMMAREA (WS-COMMAREA)
+                LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 0100-CHECK-SESSION-IDLE: forces an idle session back to
+      * sign-on instead of resuming the requested action. Compares
+      * today's date/time against the CDEMO-LAST-ACTIVITY-DT/TM
+      * stamp this program (or whichever program ran before it)
+      * left in the COMMAREA on the prior task, then re-stamps it
+      * to now so the next task has a fresh baseline.
+      ****************************************************************
+       0100-CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES              TO CARDDEMO-COMMAREA
+              SET  CDEMO-PGM-ENTER     TO TRUE
+              EXEC CICS XCTL
+                        PROGRAM ('COSGN00C')
+                        COMMAREA(CARDDEMO-COMMAREA)
+              END-EXEC
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       0100-CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+           EXIT
+           .
+
+       1000-SEND-MAP.
+           PERFORM 1100-SCREEN-INIT
+              THRU 1100-SCREEN-INIT-EXIT
+           PERFORM 1200-SETUP-SCREEN-VARS
+              THRU 1200-SETUP-SCREEN-VARS-EXIT
+           PERFORM 1300-SETUP-SCREEN-ATTRS
+              THRU 1300-SETUP-SCREEN-ATTRS-EXIT
+           PERFORM 1400-SEND-SCREEN
+              THRU 1400-SEND-SCREEN-EXIT
+           .
+
+       1000-SEND-MAP-EXIT.
+           EXIT
+           .
+
+       1100-SCREEN-INIT.
+           MOVE LOW-VALUES TO CCRDUPAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CCRDUPAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CCRDUPAO
+           MOVE LIT-THISTRANID         TO TRNNAMEO OF CCRDUPAO
+           MOVE LIT-THISPGM            TO PGMNAMEO OF CCRDUPAO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CCRDUPAO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CCRDUPAO
+           .
+
+       1100-SCREEN-INIT-EXIT.
+           EXIT
+           .
+
+       1200-SETUP-SCREEN-VARS.
+           IF EIBCALEN = 0
+              SET  WS-PROMPT-FOR-INPUT TO TRUE
+           ELSE
+              IF FLG-ACCTFILTER-BLANK
+                 MOVE LOW-VALUES   TO ACCTSIDO OF CCRDUPAO
+              ELSE
+                 MOVE CC-ACCT-ID   TO ACCTSIDO OF CCRDUPAO
+              END-IF
+
+              IF FLG-CARDFILTER-BLANK
+                 MOVE LOW-VALUES   TO CARDSIDO OF CCRDUPAO
+              ELSE
+                 MOVE CC-CARD-NUM  TO CARDSIDO OF CCRDUPAO
+              END-IF
+
+              IF FOUND-CARD-IN-MASTER
+                 MOVE CARD-EMBOSSED-NAME  TO CRDNAMEO  OF CCRDUPAO
+                 MOVE CARD-ACTIVE-STATUS  TO CRDSTCDO  OF CCRDUPAO
+                 STRING  CARD-EXPIRAION-DATE(1:4)
+                         CARD-EXPIRAION-DATE(6:2)
+                         CARD-EXPIRAION-DATE(9:2)
+                         DELIMITED BY SIZE
+                         INTO CRDEXPDO OF CCRDUPAO
+                 END-STRING
+              END-IF
+           END-IF
+
+           IF WS-NO-INFO-MESSAGE
+             SET WS-PROMPT-FOR-INPUT TO TRUE
+           END-IF
+
+           MOVE WS-RETURN-MSG          TO ERRMSGO OF CCRDUPAO
+
+           MOVE WS-INFO-MSG            TO INFOMSGO OF CCRDUPAO
+           .
+
+       1200-SETUP-SCREEN-VARS-EXIT.
+           EXIT
+           .
+
+       1300-SETUP-SCREEN-ATTRS.
+           MOVE DFHBMFSE               TO ACCTSIDA OF CCRDUPAI
+           MOVE DFHBMFSE               TO CARDSIDA OF CCRDUPAI
+
+           EVALUATE TRUE
+              WHEN FLG-ACCTFILTER-NOT-OK
+              WHEN FLG-ACCTFILTER-BLANK
+                   MOVE -1             TO ACCTSIDL OF CCRDUPAI
+              WHEN FLG-CARDFILTER-NOT-OK
+              WHEN FLG-CARDFILTER-BLANK
+                   MOVE -1             TO CARDSIDL OF CCRDUPAI
+              WHEN OTHER
+                   MOVE -1             TO ACCTSIDL OF CCRDUPAI
+           END-EVALUATE
+
+           MOVE DFHDFCOL               TO ACCTSIDC OF CCRDUPAO
+           MOVE DFHDFCOL               TO CARDSIDC OF CCRDUPAO
+
+           IF FLG-ACCTFILTER-NOT-OK
+              MOVE DFHRED              TO ACCTSIDC OF CCRDUPAO
+           END-IF
+
+           IF FLG-CARDFILTER-NOT-OK
+              MOVE DFHRED              TO CARDSIDC OF CCRDUPAO
+           END-IF
+
+           IF  FLG-ACCTFILTER-BLANK
+           AND CDEMO-PGM-REENTER
+               MOVE '*'                TO ACCTSIDO OF CCRDUPAO
+               MOVE DFHRED             TO ACCTSIDC OF CCRDUPAO
+           END-IF
+
+           IF  FLG-CARDFILTER-BLANK
+           AND CDEMO-PGM-REENTER
+               MOVE '*'                TO CARDSIDO OF CCRDUPAO
+               MOVE DFHRED             TO CARDSIDC OF CCRDUPAO
+           END-IF
+
+      *    HIGHLIGHT EACH EDITABLE FIELD IN ERROR
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==NAME==
+                ==(SCRNVAR2)== BY ==CRDNAME==
+                ==(MAPNAME3)== BY ==CCRDUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==EXPDT==
+                ==(SCRNVAR2)== BY ==CRDEXPD==
+                ==(MAPNAME3)== BY ==CCRDUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==STATUS==
+                ==(SCRNVAR2)== BY ==CRDSTCD==
+                ==(MAPNAME3)== BY ==CCRDUPA== .
+
+           IF  WS-NO-INFO-MESSAGE
+               MOVE DFHBMDAR           TO INFOMSGC OF CCRDUPAO
+           ELSE
+               MOVE DFHNEUTR           TO INFOMSGC OF CCRDUPAO
+           END-IF
+           .
+       1300-SETUP-SCREEN-ATTRS-EXIT.
+            EXIT.
+
+       1400-SEND-SCREEN.
+
+           MOVE LIT-THISMAPSET         TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP            TO CCARD-NEXT-MAP
+           SET  CDEMO-PGM-REENTER TO TRUE
+
+           EXEC CICS SEND MAP(CCARD-NEXT-MAP)
+                          MAPSET(CCARD-NEXT-MAPSET)
+                          FROM(CCRDUPAO)
+                          CURSOR
+                          ERASE
+                          FREEKB
+                          RESP(WS-RESP-CD)
+           END-EXEC
+           .
+       1400-SEND-SCREEN-EXIT.
+           EXIT
+           .
+
+       2000-PROCESS-INPUTS.
+           PERFORM 2100-RECEIVE-MAP
+              THRU 2100-RECEIVE-MAP-EXIT
+           PERFORM 2200-EDIT-MAP-INPUTS
+              THRU 2200-EDIT-MAP-INPUTS-EXIT
+           MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+           MOVE LIT-THISPGM    TO CCARD-NEXT-PROG
+           MOVE LIT-THISMAPSET TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP    TO CCARD-NEXT-MAP
+           .
+
+       2000-PROCESS-INPUTS-EXIT.
+           EXIT
+           .
+       2100-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP(LIT-THISMAP)
+                     MAPSET(LIT-THISMAPSET)
+                     INTO(CCRDUPAI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC
+           .
+
+       2100-RECEIVE-MAP-EXIT.
+           EXIT
+           .
+       2200-EDIT-MAP-INPUTS.
+
+           SET INPUT-OK                  TO TRUE
+           SET FLG-CARDFILTER-ISVALID    TO TRUE
+           SET FLG-ACCTFILTER-ISVALID    TO TRUE
+
+           IF  ACCTSIDI OF CCRDUPAI = '*'
+           OR  ACCTSIDI OF CCRDUPAI = SPACES
+               MOVE LOW-VALUES           TO  CC-ACCT-ID
+           ELSE
+               MOVE ACCTSIDI OF CCRDUPAI TO  CC-ACCT-ID
+           END-IF
+
+           IF  CARDSIDI OF CCRDUPAI = '*'
+           OR  CARDSIDI OF CCRDUPAI = SPACES
+               MOVE LOW-VALUES           TO  CC-CARD-NUM
+           ELSE
+               MOVE CARDSIDI OF CCRDUPAI TO  CC-CARD-NUM
+           END-IF
+
+           PERFORM 2210-EDIT-ACCOUNT
+              THRU 2210-EDIT-ACCOUNT-EXIT
+
+           PERFORM 2220-EDIT-CARD
+              THRU 2220-EDIT-CARD-EXIT
+
+           IF  FLG-ACCTFILTER-BLANK
+           AND FLG-CARDFILTER-BLANK
+               SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE
+           END-IF
+           .
+
+       2200-EDIT-MAP-INPUTS-EXIT.
+           EXIT
+           .
+
+       2210-EDIT-ACCOUNT.
+           SET FLG-ACCTFILTER-NOT-OK TO TRUE
+
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-PROMPT-FOR-ACCT TO TRUE
+              END-IF
+              MOVE ZEROES       TO CDEMO-ACCT-ID
+              GO TO  2210-EDIT-ACCOUNT-EXIT
+           END-IF
+
+           IF CC-ACCT-ID  IS NOT NUMERIC
+           OR CC-ACCT-ID-N EQUAL ZEROS
+              SET INPUT-ERROR TO TRUE
+              SET FLG-ACCTFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET SEARCHED-ACCT-NOT-NUMERIC TO TRUE
+              END-IF
+              MOVE ZERO       TO CDEMO-ACCT-ID
+              GO TO 2210-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2210-EDIT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+       2220-EDIT-CARD.
+           SET FLG-CARDFILTER-NOT-OK TO TRUE
+
+           IF CC-CARD-NUM   EQUAL LOW-VALUES
+           OR CC-CARD-NUM   EQUAL SPACES
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-CARDFILTER-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-PROMPT-FOR-CARD TO TRUE
+              END-IF
+              MOVE ZEROES       TO CDEMO-CARD-NUM
+              GO TO  2220-EDIT-CARD-EXIT
+           END-IF
+
+           IF CC-CARD-NUM  IS NOT NUMERIC
+           OR CC-CARD-NUM-N EQUAL ZEROS
+              SET INPUT-ERROR TO TRUE
+              SET FLG-CARDFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET SEARCHED-CARD-NOT-NUMERIC TO TRUE
+              END-IF
+              MOVE ZERO       TO CDEMO-CARD-NUM
+              GO TO 2220-EDIT-CARD-EXIT
+           ELSE
+              MOVE CC-CARD-NUM-N TO CDEMO-CARD-NUM
+              SET FLG-CARDFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2220-EDIT-CARD-EXIT.
+           EXIT
+           .
+
+       9000-READ-CARD.
+           SET  WS-NO-INFO-MESSAGE  TO TRUE
+
+           MOVE CDEMO-CARD-NUM       TO WS-CARD-RID-CARDNUM
+
+           PERFORM 9100-GETCARD-BYCARDNUM
+              THRU 9100-GETCARD-BYCARDNUM-EXIT
+           .
+
+       9000-READ-CARD-EXIT.
+           EXIT
+           .
+
+       9100-GETCARD-BYCARDNUM.
+           EXEC CICS READ
+                FILE      (LIT-CARDFILENAME)
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-CARD-IN-MASTER TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                    TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK          TO TRUE
+                  SET FLG-CARDFILTER-NOT-OK          TO TRUE
+                  IF  WS-RETURN-MSG-OFF
+                      SET DID-NOT-FIND-ACCTCARD-COMBO TO TRUE
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                    TO TRUE
+                  MOVE 'READ'                        TO ERROR-OPNAME
+                  MOVE LIT-CARDFILENAME              TO ERROR-FILE
+                  MOVE WS-RESP-CD                    TO ERROR-RESP
+                  MOVE WS-REAS-CD                    TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE         TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+
+       9100-GETCARD-BYCARDNUM-EXIT.
+           EXIT
+           .
+
+       9150-GETCARD-BYCARDNUM-UPDATE.
+      * Re-reads CARDDAT WITH UPDATE, a separate read from the
+      * plain display read above, so 9560 can REWRITE it -- the
+      * same two-read pattern COACTUPC uses for ACCTDAT.
+           EXEC CICS READ
+                FILE      (LIT-CARDFILENAME)
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-CARD-IN-MASTER TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                    TO TRUE
+                  SET FLG-CARDFILTER-NOT-OK          TO TRUE
+                  IF  WS-RETURN-MSG-OFF
+                      SET DID-NOT-FIND-ACCTCARD-COMBO TO TRUE
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                    TO TRUE
+                  MOVE 'READ UPDT'                   TO ERROR-OPNAME
+                  MOVE LIT-CARDFILENAME              TO ERROR-FILE
+                  MOVE WS-RESP-CD                    TO ERROR-RESP
+                  MOVE WS-REAS-CD                    TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE         TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9150-GETCARD-BYCARDNUM-UPDATE-EXIT.
+           EXIT
+           .
+
+       9500-UPDATE-CARD.
+           PERFORM 9510-VALIDATE-CARD-FIELDS
+              THRU 9510-VALIDATE-CARD-FIELDS-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9500-UPDATE-CARD-EXIT
+           END-IF
+
+           PERFORM 9150-GETCARD-BYCARDNUM-UPDATE
+              THRU 9150-GETCARD-BYCARDNUM-UPDATE-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9500-UPDATE-CARD-EXIT
+           END-IF
+
+           PERFORM 9560-DETECT-AND-REWRITE-CARD
+              THRU 9560-DETECT-AND-REWRITE-CARD-EXIT
+           .
+       9500-UPDATE-CARD-EXIT.
+           EXIT
+           .
+
+      * 9510-VALIDATE-CARD-FIELDS: validates the 3 fields the
+      * user can change. The expiration date is run through the
+      * CSUTLDPY calendar editor (the same CSUTLDTC-based check
+      * COTRN02C uses for transaction dates), then reformatted
+      * back to YYYY-MM-DD for storage. Active status must be
+      * one of Y/N.
+       9510-VALIDATE-CARD-FIELDS.
+
+           SET FLG-NAME-NOT-OK TO TRUE
+           IF CRDNAMEI OF CCRDUPAI EQUAL LOW-VALUES
+           OR CRDNAMEI OF CCRDUPAI EQUAL SPACES
+              SET INPUT-ERROR      TO TRUE
+              SET FLG-NAME-BLANK   TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Embossed name must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              SET FLG-NAME-ISVALID TO TRUE
+           END-IF
+
+           SET FLG-STATUS-NOT-OK TO TRUE
+           IF CRDSTCDI OF CCRDUPAI EQUAL LOW-VALUES
+           OR CRDSTCDI OF CCRDUPAI EQUAL SPACES
+              SET INPUT-ERROR       TO TRUE
+              SET FLG-STATUS-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Active status must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              IF CRDSTCDI OF CCRDUPAI = 'Y' OR 'N'
+                 SET FLG-STATUS-ISVALID TO TRUE
+              ELSE
+                 SET INPUT-ERROR       TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    MOVE 'Active status must be Y or N'
+                                          TO WS-RETURN-MSG
+                 END-IF
+              END-IF
+           END-IF
+
+           SET FLG-EXPDT-NOT-OK TO TRUE
+           IF CRDEXPDI OF CCRDUPAI EQUAL LOW-VALUES
+           OR CRDEXPDI OF CCRDUPAI EQUAL SPACES
+              SET INPUT-ERROR      TO TRUE
+              SET FLG-EXPDT-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Expiration date must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              IF CRDEXPDI OF CCRDUPAI IS NOT NUMERIC
+                 SET INPUT-ERROR      TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    MOVE 'Expiration date must be CCYYMMDD'
+                                          TO WS-RETURN-MSG
+                 END-IF
+              ELSE
+                 MOVE 'Card expiration date' TO WS-EDIT-VARIABLE-NAME
+                 MOVE CRDEXPDI OF CCRDUPAI TO WS-EDIT-DATE-CCYYMMDD
+                 PERFORM EDIT-DATE-CCYYMMDD
+                    THRU EDIT-DATE-CCYYMMDD-EXIT
+                 IF NOT WS-EDIT-DATE-IS-VALID
+                    SET INPUT-ERROR      TO TRUE
+                    IF WS-RETURN-MSG-OFF
+                       MOVE 'Expiration date is not a valid date'
+                                          TO WS-RETURN-MSG
+                    END-IF
+                 ELSE
+                    SET FLG-EXPDT-ISVALID TO TRUE
+                    STRING CRDEXPDI OF CCRDUPAI(1:4) '-'
+                           CRDEXPDI OF CCRDUPAI(5:2) '-'
+                           CRDEXPDI OF CCRDUPAI(7:2)
+                           DELIMITED BY SIZE
+                           INTO WS-EXP-DATE-FMT
+                    END-STRING
+                 END-IF
+              END-IF
+           END-IF
+           .
+       9510-VALIDATE-CARD-FIELDS-EXIT.
+           EXIT
+           .
+
+      * 9560-DETECT-AND-REWRITE-CARD: compares the validated
+      * screen values against the just-read CARD-RECORD and
+      * REWRITEs only if something actually changed, the same
+      * maker-checker style COACTUPC applies to ACCTDAT.
+       9560-DETECT-AND-REWRITE-CARD.
+           IF  CARD-EMBOSSED-NAME  = CRDNAMEI  OF CCRDUPAI
+           AND CARD-ACTIVE-STATUS  = CRDSTCDI  OF CCRDUPAI
+           AND CARD-EXPIRAION-DATE = WS-EXP-DATE-FMT
+              SET WS-UPDATE-NOT-MODIFIED TO TRUE
+              GO TO 9560-DETECT-AND-REWRITE-CARD-EXIT
+           END-IF
+
+           MOVE CRDNAMEI OF CCRDUPAI TO CARD-EMBOSSED-NAME
+           MOVE CRDSTCDI OF CCRDUPAI TO CARD-ACTIVE-STATUS
+           MOVE WS-EXP-DATE-FMT      TO CARD-EXPIRAION-DATE
+
+           EXEC CICS REWRITE
+                DATASET   (LIT-CARDFILENAME)
+                FROM      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET  WS-INFORM-OUTPUT  TO TRUE
+                  MOVE 'Card updated successfully' TO WS-RETURN-MSG
+                  SET  WS-RETURN-MSG-OFF TO TRUE
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  MOVE 'REWRITE'                  TO ERROR-OPNAME
+                  MOVE LIT-CARDFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9560-DETECT-AND-REWRITE-CARD-EXIT.
+           EXIT
+           .
+
+      * 9600-REISSUE-CARD: PF6 replacement/reissue action. Re-reads
+      * CARDDAT WITH UPDATE, generates a new CVV and a 4-year-out
+      * expiration date, reactivates the card, REWRITEs CARDDAT, then
+      * stamps the owning account's ACCT-REISSUE-DATE to today.
+       9600-REISSUE-CARD.
+           PERFORM 9150-GETCARD-BYCARDNUM-UPDATE
+              THRU 9150-GETCARD-BYCARDNUM-UPDATE-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9600-REISSUE-CARD-EXIT
+           END-IF
+
+           PERFORM 9610-GENERATE-NEW-CARD-VALUES
+              THRU 9610-GENERATE-NEW-CARD-VALUES-EXIT
+
+           MOVE WS-NEW-CVV           TO CARD-CVV-CD
+           MOVE WS-NEW-EXP-DATE-FMT  TO CARD-EXPIRAION-DATE
+           MOVE 'Y'                  TO CARD-ACTIVE-STATUS
+
+           EXEC CICS REWRITE
+                DATASET   (LIT-CARDFILENAME)
+                FROM      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  PERFORM 9650-STAMP-ACCT-REISSUE-DATE
+                     THRU 9650-STAMP-ACCT-REISSUE-DATE-EXIT
+                  IF NOT INPUT-ERROR
+                     SET  WS-INFORM-OUTPUT  TO TRUE
+                     MOVE 'Card reissued successfully'
+                                             TO WS-RETURN-MSG
+                     SET  WS-RETURN-MSG-OFF  TO TRUE
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  MOVE 'REWRITE'                  TO ERROR-OPNAME
+                  MOVE LIT-CARDFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9600-REISSUE-CARD-EXIT.
+           EXIT
+           .
+
+      * 9610-GENERATE-NEW-CARD-VALUES: advances CARD-CVV-CD by one
+      * with wraparound (0 is not a valid CVV) and extends the
+      * card's current expiration date by 4 years, keeping the same
+      * month and day -- the source date is already a validated
+      * calendar date, so no re-edit through CSUTLDPY is needed.
+       9610-GENERATE-NEW-CARD-VALUES.
+           COMPUTE WS-NEW-CVV = FUNCTION MOD(CARD-CVV-CD + 1, 1000)
+           IF WS-NEW-CVV EQUAL ZERO
+              MOVE 1 TO WS-NEW-CVV
+           END-IF
+
+           COMPUTE WS-NEW-EXP-YEAR =
+                   CARD-EXPIRAION-DATE(1:4) + 4
+
+           STRING WS-NEW-EXP-YEAR           '-'
+                  CARD-EXPIRAION-DATE(6:2)  '-'
+                  CARD-EXPIRAION-DATE(9:2)
+                  DELIMITED BY SIZE
+                  INTO WS-NEW-EXP-DATE-FMT
+           END-STRING
+           .
+       9610-GENERATE-NEW-CARD-VALUES-EXIT.
+           EXIT
+           .
+
+      * 9650-STAMP-ACCT-REISSUE-DATE: reads ACCTDAT WITH UPDATE for
+      * the account linked to the just-reissued card and REWRITEs
+      * ACCT-REISSUE-DATE (CVACT01Y) with today's date -- the same
+      * field COACTUPC lets an operator key in by hand, set here
+      * automatically as part of the reissue workflow.
+       9650-STAMP-ACCT-REISSUE-DATE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           STRING WS-CURDATE-YEAR      '-'
+                  WS-CURDATE-MONTH     '-'
+                  WS-CURDATE-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE-FMT
+           END-STRING
+
+           MOVE CARD-ACCT-ID           TO WS-CARD-RID-ACCT-ID
+
+           EXEC CICS READ
+                FILE      (LIT-ACCTFILENAME)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  IF ACCT-REISSUE-DATE NOT EQUAL WS-TODAY-DATE-FMT
+                     MOVE WS-TODAY-DATE-FMT TO ACCT-REISSUE-DATE
+                     EXEC CICS REWRITE
+                          DATASET   (LIT-ACCTFILENAME)
+                          FROM      (ACCOUNT-RECORD)
+                          LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                          RESP      (WS-RESP-CD)
+                          RESP2     (WS-REAS-CD)
+                     END-EXEC
+                     IF WS-RESP-CD NOT EQUAL DFHRESP(NORMAL)
+                        SET INPUT-ERROR              TO TRUE
+                        MOVE 'REWRITE'               TO ERROR-OPNAME
+                        MOVE LIT-ACCTFILENAME        TO ERROR-FILE
+                        MOVE WS-RESP-CD              TO ERROR-RESP
+                        MOVE WS-REAS-CD              TO ERROR-RESP2
+                        MOVE WS-FILE-ERROR-MESSAGE   TO WS-RETURN-MSG
+                     END-IF
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  MOVE 'READ UPDT'                TO ERROR-OPNAME
+                  MOVE LIT-ACCTFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9650-STAMP-ACCT-REISSUE-DATE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Plain text exit - Dont use in production
+      *****************************************************************
+       SEND-PLAIN-TEXT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-RETURN-MSG)
+                     LENGTH(LENGTH OF WS-RETURN-MSG)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       SEND-PLAIN-TEXT-EXIT.
+           EXIT
+           .
+      ******************************************************************
+      *Common code to store PFKey
+      ******************************************************************
+       COPY 'CSSTRPFY'
+           .
+
+      ****************************************************************
+      * CSUTLDPY: date validation paragraphs (EDIT-DATE-CCYYMMDD
+      * and its sub-paragraphs) shared with COACTUPC/COTRN02C's
+      * style of CSUTLDTC-based calendar validation.
+      * See app/cpy/CSUTLDPY.cpy
+      ****************************************************************
+       COPY CSUTLDPY.
+
+       ABEND-ROUTINE.
+           IF ABEND-MSG EQUAL LOW-VALUES
+              MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG
+           END-IF
+
+           MOVE LIT-THISPGM       TO ABEND-CULPRIT
+
+           EXEC CICS SEND
+                            FROM (ABEND-DATA)
+                            LENGTH(LENGTH OF ABEND-DATA)
+                            NOHANDLE
+           END-EXEC
+
+           EXEC CICS HANDLE ABEND
+                CANCEL
+           END-EXEC
+
+           EXEC CICS ABEND
+                ABCODE('9999')
+           END-EXEC
+           .
+      *
+      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
+      *
