@@ -41,6 +41,16 @@
       * is not directly referenced by any JCL job and serves
       * as a standalone daily-transaction validation utility.
       *
+      * Intraday catch-up mode: when this program is run
+      * alongside an intraday CBTRN02C catch-up pass (see
+      * CBTRN02C's PARM-RUN-MODE), PARM-RUN-MODE 'I' here has
+      * it read CBTRN02C's CHECKPTF (read-only — CBTRN01C never
+      * writes it) and skip the same number of leading DALYTRAN
+      * records CBTRN02C already posted, so this validation
+      * pass only re-checks the records appended since. The
+      * default PARM-RUN-MODE ('F' or blank) validates the
+      * whole file from record 1, the original behavior.
+      *
       * Files accessed:
       *   DALYTRAN  - Daily transaction staging (sequential
       *               input, 350-byte records per CVTRA06Y)
@@ -56,6 +66,9 @@
       *   TRANFILE  - Transaction master VSAM KSDS (random
       *               read by FD-TRANS-ID, 350-byte per
       *               CVTRA05Y)
+      *   CHECKPTF  - CBTRN02C's checkpoint/restart state
+      *               (sequential, read-only, intraday mode
+      *               only)
       *
       * Validation flow per daily transaction:
       *   1. Read next DALYTRAN record (sequential)
@@ -136,6 +149,22 @@
                   ACCESS MODE  IS RANDOM
                   RECORD KEY   IS FD-TRANS-ID
                   FILE STATUS  IS TRANFILE-STATUS.
+
+      * CHECKPOINT-FILE: CBTRN02C's checkpoint/restart state
+      * Read-only here; used only in intraday catch-up mode
+      * to determine how many DALYTRAN records to skip
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPTF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CHECKPOINT-STATUS.
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -199,6 +228,19 @@
            05 FD-TRANS-ID                       PIC X(16).
            05 FD-ACCT-DATA                      PIC X(334).
 
+      *---------------------------------------------------------------*
+      * FD for CBTRN02C's checkpoint/restart state file (80 bytes)
+      * Single record, read-only in this program
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE.
+       01  FD-CHKPT-RECORD                      PIC X(80).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -296,6 +338,51 @@
            05 WS-XREF-READ-STATUS  PIC 9(04).
            05 WS-ACCT-READ-STATUS  PIC 9(04).
 
+      * FILE STATUS for CHECKPOINT-FILE (sequential input)
+       01  CHECKPOINT-STATUS.
+           05  CHECKPOINT-STAT1    PIC X.
+           05  CHECKPOINT-STAT2    PIC X.
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBTRN01C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+      * Total daily transaction records read this run
+       01  WS-DALYTRAN-RECORD-COUNT PIC 9(07) COMP-3 VALUE 0.
+
+      * Checkpoint/restart state record. No dedicated copybook —
+      * CBTRN02C is the authoritative writer of CHECKPTF; this
+      * program only reads the same layout to find its restart
+      * point in intraday catch-up mode.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-TRAN-COUNT          PIC 9(09).
+           05 CHKPT-REJECT-COUNT        PIC 9(09).
+           05 CHKPT-LAST-TRAN-ID        PIC X(16).
+           05 CHKPT-STATUS-FLAG         PIC X(01).
+           05 FILLER                    PIC X(45).
+
+      * Intraday catch-up restart work areas — mirror the
+      * fields CBTRN02C uses for the same purpose
+       01 WS-CHECKPOINT-VARS.
+           05 WS-RESTART-COUNT              PIC 9(09) VALUE 0.
+           05 WS-SKIP-INDEX                 PIC S9(09) COMP.
+
+       LINKAGE SECTION.
+      * JCL PARM interface: receives the run mode that selects
+      * between a full validation pass and an intraday
+      * catch-up pass. PARM-RUN-MODE 'I' = intraday catch-up;
+      * anything else (including no PARM at all) validates the
+      * whole DALYTRAN file, the original behavior.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-RUN-MODE       PIC X(01).
+
       *****************************************************************
       *---------------------------------------------------------------*
       * Main control: opens 6 VSAM files, reads DALYTRAN
@@ -303,19 +390,40 @@
       * via cross-reference lookup, then reads the account.
       * Unverifiable cards are skipped with a DISPLAY message.
       *---------------------------------------------------------------*
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
        MAIN-PARA.
            DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN01C'.
+           IF PARM-RUN-MODE = 'I'
+              DISPLAY 'RUN MODE : INTRADAY CATCH-UP'
+           ELSE
+              DISPLAY 'RUN MODE : FULL VALIDATION PASS'
+           END-IF
       * Open all six files: DALYTRAN (sequential input),
       * CUSTFILE, XREFFILE, CARDFILE, ACCTFILE, TRANFILE
       * (all VSAM KSDS random-read). Each open paragraph
       * abends the program if FILE STATUS is not '00'.
            PERFORM 0000-DALYTRAN-OPEN.
+           PERFORM 0050-CHECKPOINT-RESTART-CHECK.
            PERFORM 0100-CUSTFILE-OPEN.
            PERFORM 0200-XREFFILE-OPEN.
            PERFORM 0300-CARDFILE-OPEN.
            PERFORM 0400-ACCTFILE-OPEN.
            PERFORM 0500-TRANFILE-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
+      * If running intraday catch-up and a checkpoint was
+      * found, fast-forward DALYTRAN past the records the
+      * earlier CBTRN02C pass already posted
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESTART CHECKPOINT FOUND - SKIPPING '
+                 WS-RESTART-COUNT ' ALREADY-PROCESSED RECORDS'
+              PERFORM 0600-SKIP-PROCESSED-RECS
+                 VARYING WS-SKIP-INDEX FROM 1 BY 1
+                 UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                    OR END-OF-DAILY-TRANS-FILE = 'Y'
+           END-IF
 
       * Main processing loop: reads DALYTRAN records one at
       * a time until end-of-file. For each record, validates
@@ -328,6 +436,7 @@
       * Display the raw record for diagnostic trace
                    IF  END-OF-DAILY-TRANS-FILE = 'N'
                        DISPLAY DALYTRAN-RECORD
+                       ADD 1 TO WS-DALYTRAN-RECORD-COUNT
                    END-IF
       * Step 1: Look up card number in cross-reference
       * Copies DALYTRAN-CARD-NUM to XREF-CARD-NUM for
@@ -362,6 +471,10 @@
            PERFORM 9400-ACCTFILE-CLOSE.
            PERFORM 9500-TRANFILE-CLOSE.
 
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
            DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN01C'.
 
            GOBACK.
@@ -406,6 +519,57 @@
            END-IF
            EXIT.
       *---------------------------------------------------------------*
+      * Checks CHECKPTF for a checkpoint left by an earlier
+      * intraday CBTRN02C run. Only consulted when PARM-RUN-MODE
+      * is 'I' — a full validation pass (the default) always
+      * starts at record 1 and leaves WS-RESTART-COUNT at 0. A
+      * missing checkpoint file is the normal condition before
+      * any CBTRN02C run has posted anything today, so it is not
+      * an error. Any checkpoint found (in-progress 'I' or
+      * completed 'C') seeds WS-RESTART-COUNT from
+      * CHKPT-TRAN-COUNT, since either flag means that many
+      * DALYTRAN records were already handled by CBTRN02C.
+      *---------------------------------------------------------------*
+       0050-CHECKPOINT-RESTART-CHECK.
+           MOVE 0 TO WS-RESTART-COUNT
+           IF PARM-RUN-MODE = 'I'
+              OPEN INPUT CHECKPOINT-FILE
+              IF  CHECKPOINT-STATUS = '00'
+                  READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                  IF  CHECKPOINT-STATUS = '00'
+                      MOVE CHKPT-TRAN-COUNT TO WS-RESTART-COUNT
+                  END-IF
+                  CLOSE CHECKPOINT-FILE
+              ELSE
+                  DISPLAY 'NO CHECKPOINT FOUND - VALIDATING FROM'
+                     ' RECORD 1'
+              END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads and discards one DALYTRAN record without
+      * validating it, to reposition past records an earlier
+      * intraday CBTRN02C run already posted. PERFORMed
+      * WS-RESTART-COUNT times by MAIN-PARA's PERFORM ...
+      * VARYING. Reaching EOF while skipping is treated the
+      * same as normal EOF.
+      *---------------------------------------------------------------*
+       0600-SKIP-PROCESSED-RECS.
+           READ DALYTRAN-FILE INTO DALYTRAN-RECORD.
+           IF  DALYTRAN-STATUS = '00'
+               CONTINUE
+           ELSE
+               IF  DALYTRAN-STATUS = '10'
+                   MOVE 'Y' TO END-OF-DAILY-TRANS-FILE
+               ELSE
+                   DISPLAY 'ERROR SKIPPING TO RESTART POINT'
+                   MOVE DALYTRAN-STATUS TO IO-STATUS
+                   PERFORM Z-DISPLAY-IO-STATUS
+                   PERFORM Z-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Looks up the card number in the cross-reference VSAM
       * file (XREFFILE). Performs a keyed READ using
       * FD-XREF-CARD-NUM as the primary key. On success,
@@ -724,6 +888,68 @@
            EXIT.
 
       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the daily transaction file itself processed
+      * successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-DALYTRAN-RECORD-COUNT    TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Abnormal termination handler. Calls the Language
       * Environment CEE3ABD service with abend code 999 and
       * TIMING = 0 (immediate abend, no cleanup delay).
