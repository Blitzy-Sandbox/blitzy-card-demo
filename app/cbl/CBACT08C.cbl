@@ -0,0 +1,665 @@
+      ******************************************************************
+      * Program     : CBACT08C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : This is a FICO-based credit line review batch job.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBACT08C - Credit Line Review Batch Job
+      *
+      * Scans the account master file (ACCTFILE) in key sequence,
+      * resolves each account's owning customer via XREFFILE and
+      * looks up that customer's FICO score on CUSTDAT, then
+      * adjusts ACCT-CREDIT-LIMIT by a tiered percentage keyed off
+      * the score:
+      *   FICO >= 750          : increase credit limit 20%
+      *   FICO  700-749        : increase credit limit 10%
+      *   FICO  650-699        : no change
+      *   FICO  600-649        : decrease credit limit 10%
+      *   FICO  < 600          : decrease credit limit 20%
+      * A decrease is never allowed to take the limit below
+      * WS-MIN-CREDIT-LIMIT. Every account reviewed -- adjusted
+      * or not -- is REWRITEed back to ACCTFILE (the increase/
+      * decrease amount rounds to whole cents either way) and
+      * listed on the CRLNRPT report along with the action taken.
+      *
+      * REWRITE against ACCTFILE while it is open for sequential
+      * I-O is the same "rewrite the record just read" technique
+      * CBACT04C uses for interest posting, adapted here to a full
+      * sequential scan (CBACT05C's access pattern) instead of
+      * CBACT04C's random re-read, since every account -- not just
+      * ones with activity on another file -- is a candidate for
+      * review.
+      *
+      * Receives PARM-DATE via JCL PARM, the same way CBACT04C and
+      * CBACT05C do, to stamp the report run-date header.
+      *
+      * Files accessed:
+      *   ACCTFILE  - Account master (KSDS, sequential I-O, READ
+      *               then REWRITE)
+      *   XREFFILE  - Card cross-reference (KSDS, random read by
+      *               alternate key FD-XREF-ACCT-ID)
+      *   CUSTDAT   - Customer master (KSDS, random read)
+      *   CRLNRPT   - Credit line review report output
+      *               (sequential, 132-col)
+      *
+      * Copybooks: CVACT01Y (account record), CVACT03Y (cross-
+      *            reference record), CVCUS01Y (customer record),
+      *            CVCLR01Y (report line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT08C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Account master VSAM KSDS -- sequential scan in key order,
+      * opened I-O so each record read can be REWRITEen in place
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+      * Card cross-reference VSAM KSDS -- random read by the
+      * account-ID alternate key to resolve the owning customer
+           SELECT XREF-FILE ASSIGN TO XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  ALTERNATE RECORD KEY IS FD-XREF-ACCT-ID
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+      * Customer master VSAM KSDS -- random read by customer ID
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTDAT-STATUS.
+
+      * Credit line review report -- sequential output, 132-col
+           SELECT REPORT-FILE ASSIGN TO CRLNRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CRLNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FD for account master VSAM I-O (300 bytes)
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * FD for card cross-reference VSAM (50 bytes)
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-DATA                      PIC X(23).
+
+      * FD for customer master VSAM (500 bytes)
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTDAT-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * FD for credit line review report sequential output
+       FD  REPORT-FILE.
+       01  FD-CRLNRPT-REC                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * CVACT01Y: 300-byte account master record
+       COPY CVACT01Y.
+      * FILE STATUS for ACCTFILE VSAM sequential I-O
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+      * CVACT03Y: 50-byte card cross-reference record
+       COPY CVACT03Y.
+      * FILE STATUS for XREFFILE VSAM random read
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+      * CVCUS01Y: 500-byte customer master record
+       COPY CVCUS01Y.
+      * FILE STATUS for CUSTDAT VSAM random read
+       01  CUSTDAT-STATUS.
+           05  CUSTDAT-STAT1       PIC X.
+           05  CUSTDAT-STAT2       PIC X.
+
+      * CVCLR01Y: credit line review report print-line formats
+       COPY CVCLR01Y.
+      * FILE STATUS for CRLNRPT sequential output
+       01  CRLNRPT-STATUS.
+           05  CRLNRPT-STAT1       PIC X.
+           05  CRLNRPT-STAT2       PIC X.
+
+      * General I/O status work area for display formatting
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+      * Binary-to-alpha conversion area for status display
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+      * Formatted 4-digit status code for DISPLAY output
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+      * Application result code -- controls error flow
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * End-of-file flag for ACCTFILE read loop
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+      * ABEND code and timing for CEE3ABD abnormal end call
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+      * Review work areas.
+      * WS-FIRST-TIME: 'Y' until the report header has been
+      *   written for the first reviewed account
+      * WS-MIN-CREDIT-LIMIT: a decrease can never take the limit
+      *   below this floor
+      * WS-OLD-LIMIT/WS-NEW-LIMIT: limit before and after review,
+      *   for the report line and the REWRITE
+      * WS-ACTION-DESC: 'INCREASED'/'DECREASED'/'UNCHANGED' for
+      *   the report line
+       01  WS-RPT-VARS.
+           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.
+           05 WS-MIN-CREDIT-LIMIT       PIC S9(10)V99 VALUE 500.00.
+           05 WS-OLD-LIMIT              PIC S9(10)V99.
+           05 WS-NEW-LIMIT              PIC S9(10)V99.
+           05 WS-ACTION-DESC            PIC X(16).
+           05 WS-REVIEWED-COUNT         PIC 9(06) COMP-3 VALUE 0.
+           05 WS-INCREASED-COUNT        PIC 9(06) COMP-3 VALUE 0.
+           05 WS-DECREASED-COUNT        PIC 9(06) COMP-3 VALUE 0.
+           05 WS-UNCHANGED-COUNT        PIC 9(06) COMP-3 VALUE 0.
+
+      * FICO score copied from CUST-FICO-CREDIT-SCORE for the
+      * current account's owning customer
+       01  WS-FICO-SCORE                PIC 9(03) VALUE 0.
+
+       LINKAGE SECTION.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-DATE           PIC X(10).
+
+      *****************************************************************
+      * Main control: Opens all 4 files, scans ACCTFILE in key
+      * order reviewing and adjusting each account's credit limit
+      * by its owning customer's FICO score, writes the report,
+      * then closes files.
+      *****************************************************************
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT08C'.
+           PERFORM 0000-ACCTFILE-OPEN.
+           PERFORM 0100-XREFFILE-OPEN.
+           PERFORM 0200-CUSTDAT-OPEN.
+           PERFORM 0300-CRLNRPT-OPEN.
+
+      * Main processing loop -- reads ACCTFILE in key order,
+      * reviews each account's credit limit against its owning
+      * customer's FICO score, and reports the outcome
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-ACCTFILE-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                     PERFORM 1200-REVIEW-CREDIT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-TIME = 'N'
+              PERFORM 1500-WRITE-RPT-TOTAL
+           END-IF
+
+           PERFORM 9000-ACCTFILE-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-CUSTDAT-CLOSE.
+           PERFORM 9300-CRLNRPT-CLOSE.
+
+           DISPLAY 'ACCOUNTS REVIEWED  :' WS-REVIEWED-COUNT
+           DISPLAY 'LIMITS INCREASED   :' WS-INCREASED-COUNT
+           DISPLAY 'LIMITS DECREASED   :' WS-DECREASED-COUNT
+           DISPLAY 'LIMITS UNCHANGED   :' WS-UNCHANGED-COUNT
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT08C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Opens account master VSAM I-O for sequential READ/REWRITE.
+      *---------------------------------------------------------------*
+       0000-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN I-O ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens card cross-reference VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0100-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens customer master VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0200-CUSTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens credit line review report for sequential output.
+      *---------------------------------------------------------------*
+       0300-CRLNRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  CRLNRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CREDIT LINE REVIEW REPORT FILE'
+               MOVE CRLNRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next account master record sequentially, in
+      * key order. Status '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       1000-ACCTFILE-GET-NEXT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD.
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  ACCTFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads cross-reference record by the account-ID alternate
+      * key to obtain XREF-CUST-ID for the customer lookup.
+      * Abends if the account has no cross-reference record.
+      *---------------------------------------------------------------*
+       1100-GET-XREF-DATA.
+           MOVE ACCT-ID TO FD-XREF-ACCT-ID
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              KEY IS FD-XREF-ACCT-ID
+              INVALID KEY
+                 DISPLAY 'XREF RECORD NOT FOUND FOR ACCT: ' ACCT-ID
+           END-READ
+
+           IF  XREFFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the customer master record for XREF-CUST-ID and
+      * captures its FICO score into WS-FICO-SCORE. A missing
+      * customer record (status 23) leaves WS-FICO-SCORE at zero,
+      * which 1200-REVIEW-CREDIT-LINE treats as the lowest tier.
+      *---------------------------------------------------------------*
+       1110-GET-CUSTOMER-DATA.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           MOVE 0 TO WS-FICO-SCORE
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+              INVALID KEY
+                 DISPLAY 'CUSTOMER RECORD NOT FOUND: ' FD-CUST-ID
+           END-READ
+
+           IF  CUSTDAT-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+               MOVE CUST-FICO-CREDIT-SCORE TO WS-FICO-SCORE
+           ELSE
+               IF CUSTDAT-STATUS = '23'
+                   MOVE 0 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the account's FICO score, computes the tiered
+      * credit-limit adjustment, REWRITEs the account record with
+      * the new limit, and writes a report line for every account
+      * reviewed. Writes the report header on the first record.
+      *---------------------------------------------------------------*
+       1200-REVIEW-CREDIT-LINE.
+           IF WS-FIRST-TIME = 'Y'
+              MOVE 'N' TO WS-FIRST-TIME
+              PERFORM 1050-WRITE-RPT-HEADER
+           END-IF
+
+           PERFORM 1100-GET-XREF-DATA
+           PERFORM 1110-GET-CUSTOMER-DATA
+
+           MOVE ACCT-CREDIT-LIMIT TO WS-OLD-LIMIT
+           PERFORM 1210-COMPUTE-NEW-LIMIT
+
+           MOVE WS-NEW-LIMIT TO ACCT-CREDIT-LIMIT
+           PERFORM 1250-REWRITE-ACCOUNT
+
+           ADD 1 TO WS-REVIEWED-COUNT
+           PERFORM 1300-WRITE-RPT-DETAIL
+           EXIT.
+      *---------------------------------------------------------------*
+      * Applies the FICO-based tier to WS-OLD-LIMIT, producing
+      * WS-NEW-LIMIT and WS-ACTION-DESC. A computed decrease is
+      * never allowed to take the limit below WS-MIN-CREDIT-LIMIT.
+      *---------------------------------------------------------------*
+       1210-COMPUTE-NEW-LIMIT.
+           EVALUATE TRUE
+               WHEN WS-FICO-SCORE >= 750
+                   COMPUTE WS-NEW-LIMIT ROUNDED =
+                      WS-OLD-LIMIT * 1.20
+                   MOVE 'INCREASED'      TO WS-ACTION-DESC
+                   ADD 1 TO WS-INCREASED-COUNT
+               WHEN WS-FICO-SCORE >= 700
+                   COMPUTE WS-NEW-LIMIT ROUNDED =
+                      WS-OLD-LIMIT * 1.10
+                   MOVE 'INCREASED'      TO WS-ACTION-DESC
+                   ADD 1 TO WS-INCREASED-COUNT
+               WHEN WS-FICO-SCORE >= 650
+                   MOVE WS-OLD-LIMIT     TO WS-NEW-LIMIT
+                   MOVE 'UNCHANGED'      TO WS-ACTION-DESC
+                   ADD 1 TO WS-UNCHANGED-COUNT
+               WHEN WS-FICO-SCORE >= 600
+                   COMPUTE WS-NEW-LIMIT ROUNDED =
+                      WS-OLD-LIMIT * 0.90
+                   MOVE 'DECREASED'      TO WS-ACTION-DESC
+                   ADD 1 TO WS-DECREASED-COUNT
+               WHEN OTHER
+                   COMPUTE WS-NEW-LIMIT ROUNDED =
+                      WS-OLD-LIMIT * 0.80
+                   MOVE 'DECREASED'      TO WS-ACTION-DESC
+                   ADD 1 TO WS-DECREASED-COUNT
+           END-EVALUATE
+
+           IF WS-NEW-LIMIT < WS-MIN-CREDIT-LIMIT
+               MOVE WS-MIN-CREDIT-LIMIT TO WS-NEW-LIMIT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * REWRITEs the account record with the reviewed credit
+      * limit. Abends on REWRITE failure.
+      *---------------------------------------------------------------*
+       1250-REWRITE-ACCOUNT.
+           REWRITE FD-ACCTFILE-REC FROM ACCOUNT-RECORD
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR RE-WRITING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the one-time report page header and column headers.
+      *---------------------------------------------------------------*
+       1050-WRITE-RPT-HEADER.
+           MOVE PARM-DATE TO CLR-HDR-RUN-DATE
+           MOVE CLR-PAGE-HEADER TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE CLR-COLUMN-HEADER-1 TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE CLR-COLUMN-HEADER-2 TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats and writes one detail line for a reviewed account.
+      *---------------------------------------------------------------*
+       1300-WRITE-RPT-DETAIL.
+           MOVE ACCT-ID              TO CLR-DTL-ACCT-ID
+           MOVE WS-FICO-SCORE        TO CLR-DTL-FICO
+           MOVE WS-OLD-LIMIT         TO CLR-DTL-OLD-LIMIT
+           MOVE WS-NEW-LIMIT         TO CLR-DTL-NEW-LIMIT
+           MOVE WS-ACTION-DESC       TO CLR-DTL-ACTION
+           MOVE CLR-DETAIL-LINE      TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the closing total line with review counts.
+      *---------------------------------------------------------------*
+       1500-WRITE-RPT-TOTAL.
+           MOVE CLR-BLANK-LINE TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE WS-REVIEWED-COUNT  TO CLR-TOT-REVIEWED
+           MOVE WS-INCREASED-COUNT TO CLR-TOT-INCREASED
+           MOVE WS-DECREASED-COUNT TO CLR-TOT-DECREASED
+           MOVE WS-UNCHANGED-COUNT TO CLR-TOT-UNCHANGED
+           MOVE CLR-TOTAL-LINE TO FD-CRLNRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level single-line WRITE to the report file, shared by
+      * every higher-level line-writing paragraph above. Abends
+      * on write failure.
+      *---------------------------------------------------------------*
+       1111-WRITE-RPT-REC.
+           WRITE FD-CRLNRPT-REC
+           IF  CRLNRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING CREDIT LINE REVIEW REPORT FILE'
+               MOVE CRLNRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account master VSAM I-O file.
+      *---------------------------------------------------------------*
+       9000-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes card cross-reference VSAM input file.
+      *---------------------------------------------------------------*
+       9100-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes customer master VSAM input file.
+      *---------------------------------------------------------------*
+       9200-CUSTDAT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes credit line review report sequential output file.
+      *---------------------------------------------------------------*
+       9300-CRLNRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  CRLNRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CREDIT LINE REVIEW REPORT FILE'
+               MOVE CRLNRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abnormal program termination via LE CEE3ABD service.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Formats and displays the FILE STATUS code for diagnosis.
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
