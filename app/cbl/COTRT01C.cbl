@@ -0,0 +1,496 @@
+      ******************************************************************
+      * Program     : COTRT01C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Update a transaction type in TRANTYPE file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Update transaction type description
+      *                      (admin function)
+      *================================================================*
+      * Program:     COTRT01C
+      * Transaction: CTT1
+      * BMS Map:     COTRT01 / COTRT1A
+      * Function:    Two-phase operation:
+      *              (1) Fetch a transaction type by code from
+      *                  TRANTYPE VSAM KSDS
+      *              (2) Edit the description and submit. Compares
+      *                  the screen field to the stored value and
+      *                  REWRITEs only when it changed.
+      *              TRANTYPE is a small, closed lookup table --
+      *              this program never adds or deletes a code, it
+      *              only maintains TRAN-TYPE-DESC for an existing
+      *              one (the code itself is the file's key and is
+      *              protected against change).
+      * Pattern:     Uses READ UPDATE + REWRITE on TRANTYPE VSAM KSDS
+      * Files:       TRANTYPE (READ UPDATE, REWRITE)
+      * Navigation:  ENTER fetches the type record for editing.
+      *              PF3 saves changes and returns to caller.
+      *              PF4 clears screen. PF5 saves changes.
+      *              PF12 returns to admin menu without saving.
+      * Copybooks:   COCOM01Y, CVTRA03Y, COTTL01Y, CSDAT01Y,
+      *              CSMSG01Y
+      * See also:    app/cpy/COCOM01Y.cpy (COMMAREA layout)
+      *              app/cpy/CVTRA03Y.cpy (type record layout)
+      *              app/bms/COTRT01.bms  (BMS map definition)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRT01C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Working storage fields for program control and I/O
+       01 WS-VARIABLES.
+      *    Program name and transaction ID for pseudo-conversational
+      *    RETURN TRANSID and XCTL breadcrumb tracking
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRT01C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CTT1'.
+      *    General-purpose message buffer sent to ERRMSGO on screen
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *    VSAM TRANTYPE file name constant for EXEC CICS file I/O
+         05 WS-TRANTYPE-FILE           PIC X(08) VALUE 'TRANTYPE'.
+      *    Error flag: set to 'Y' when validation or I/O fails;
+      *    gates subsequent processing within a paragraph
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *    CICS RESP and RESP2 codes captured from every EXEC CICS
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *    Modification tracker: set to 'Y' when the description on
+      *    screen differs from the current TRANTYPE record value
+         05 WS-TRANTYPE-MODIFIED       PIC X(01) VALUE 'N'.
+           88 TRANTYPE-MODIFIED-YES              VALUE 'Y'.
+           88 TRANTYPE-MODIFIED-NO               VALUE 'N'.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+      *    CTT1-specific COMMAREA extension: the type code
+      *    pre-selected from the type list screen (COTRT00C)
+          05 CDEMO-CTT1-INFO.
+             10 CDEMO-CTT1-CD-FIRST        PIC X(02).
+             10 CDEMO-CTT1-CD-LAST         PIC X(02).
+             10 CDEMO-CTT1-PAGE-NUM        PIC 9(08).
+             10 CDEMO-CTT1-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+             10 CDEMO-CTT1-SEL-FLG         PIC X(01).
+             10 CDEMO-CTT1-SELECTED        PIC X(02).
+
+      * BMS symbolic map for transaction type update screen (COTRT1A)
+       COPY COTRT01.
+
+      * Application title and banner text
+       COPY COTTL01Y.
+      * Date/time working storage fields
+       COPY CSDAT01Y.
+      * Common user message definitions
+       COPY CSMSG01Y.
+      * Transaction type record layout (60-byte TRANTYPE VSAM KSDS).
+      * Key: TRAN-TYPE (2 bytes). See app/cpy/CVTRA03Y.cpy
+       COPY CVTRA03Y.
+
+      * CICS attention identifier constants (ENTER, PF keys)
+       COPY DFHAID.
+      * BMS attribute constants (colors, highlights)
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point -- pseudo-conversational controller.
+      * First entry: initializes screen; if a type code was passed
+      * via COMMAREA from the type list, auto-fetches that record.
+      * Re-entry: receives screen input and dispatches on AID key:
+      *   ENTER  = fetch/lookup type by code
+      *   PF3    = save changes and return to calling program
+      *   PF4    = clear all screen fields
+      *   PF5    = save changes (stay on screen)
+      *   PF12   = return to admin menu (COADM01C) without saving
+      *   OTHER  = display invalid-key error message
+       MAIN-PARA.
+           SET ERR-FLG-OFF           TO TRUE
+           SET TRANTYPE-MODIFIED-NO  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRT1AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRT1AO
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   IF CDEMO-CTT1-SELECTED NOT =
+                                              SPACES AND LOW-VALUES
+                       MOVE CDEMO-CTT1-SELECTED TO
+                            TTCDINI OF COTRT1AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-TRNTUPD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-TRNTUPD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           PERFORM UPDATE-TRANTYPE-INFO
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM UPDATE-TRANTYPE-INFO
+                       WHEN DFHPF12
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRNTUPD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Phase 1 -- Fetch: validate type code is non-empty, then read
+      * the TRANTYPE record with UPDATE intent. On success, populate
+      * the screen field with the current description for editing.
+       PROCESS-ENTER-KEY.
+           EVALUATE TRUE
+               WHEN TTCDINI OF COTRT1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE SPACES      TO TTDESCI  OF COTRT1AI
+               MOVE TTCDINI  OF COTRT1AI TO TRAN-TYPE
+               PERFORM READ-TRANTYPE-FILE
+           END-IF.
+
+           IF NOT ERR-FLG-ON
+               MOVE TRAN-TYPE-DESC     TO TTDESCI   OF COTRT1AI
+               PERFORM SEND-TRNTUPD-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-TRANTYPE-INFO
+      *----------------------------------------------------------------*
+      * Phase 2 -- Submit: validate the code and description are
+      * non-empty, re-read the record with UPDATE lock, compare the
+      * screen description to the stored value. If it changed,
+      * REWRITE the record; if not, display an informational
+      * message in red.
+       UPDATE-TRANTYPE-INFO.
+           EVALUATE TRUE
+               WHEN TTCDINI OF COTRT1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN TTDESCI OF COTRT1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Description can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTDESCL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO TTDESCL OF COTRT1AI
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE TTCDINI  OF COTRT1AI TO TRAN-TYPE
+               PERFORM READ-TRANTYPE-FILE
+               IF TTDESCI OF COTRT1AI NOT = TRAN-TYPE-DESC
+                   MOVE TTDESCI OF COTRT1AI TO TRAN-TYPE-DESC
+                   SET TRANTYPE-MODIFIED-YES TO TRUE
+               END-IF
+               IF TRANTYPE-MODIFIED-YES
+                   PERFORM UPDATE-TRANTYPE-FILE
+               ELSE
+                   MOVE 'Please modify to update ...' TO
+                                   WS-MESSAGE
+                   MOVE DFHRED       TO ERRMSGC  OF COTRT1AO
+                   PERFORM SEND-TRNTUPD-SCREEN
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRNTUPD-SCREEN
+      *----------------------------------------------------------------*
+       SEND-TRNTUPD-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRT1AO
+           EXEC CICS SEND
+                     MAP('COTRT1A')
+                     MAPSET('COTRT01')
+                     FROM(COTRT1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRNTUPD-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-TRNTUPD-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COTRT1A')
+                     MAPSET('COTRT01')
+                     INTO(COTRT1AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRT1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRT1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRT1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRT1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRT1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRT1AO.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * Read the transaction type record with UPDATE intent. The
+      * UPDATE option acquires an exclusive lock so it can be
+      * REWRITEn later without a second lookup.
+       READ-TRANTYPE-FILE.
+           EXEC CICS READ
+                DATASET   (WS-TRANTYPE-FILE)
+                INTO      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE)
+                KEYLENGTH (LENGTH OF TRAN-TYPE)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+                   MOVE 'Press PF5 key to save your updates ...' TO
+                                   WS-MESSAGE
+                   MOVE DFHNEUTR       TO ERRMSGC  OF COTRT1AO
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTDESCL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * REWRITE the modified TRANTYPE record. The prior READ UPDATE
+      * already holds the record lock, so REWRITE completes the
+      * update cycle.
+       UPDATE-TRANTYPE-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-TRANTYPE-FILE)
+                FROM      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE SPACES             TO WS-MESSAGE
+                   MOVE DFHGREEN           TO ERRMSGC  OF COTRT1AO
+                   STRING 'Transaction Type '  DELIMITED BY SIZE
+                          TRAN-TYPE          DELIMITED BY SPACE
+                          ' has been updated ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTDESCL OF COTRT1AI
+                   PERFORM SEND-TRNTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-TRNTUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+           MOVE -1              TO TTCDINL OF COTRT1AI
+           MOVE SPACES          TO TTCDINI OF COTRT1AI
+                                   TTDESCI  OF COTRT1AI
+                                   WS-MESSAGE.
