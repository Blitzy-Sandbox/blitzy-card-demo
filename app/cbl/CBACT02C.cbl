@@ -36,12 +36,20 @@
       * for full-file dump. Primary key is the 16-byte card
       * number (FD-CARD-NUM).
       * FILE STATUS checked after every I/O operation.
-           SELECT CARDFILE-FILE ASSIGN TO   CARDFILE                            
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS SEQUENTIAL                                    
-                  RECORD KEY   IS FD-CARD-NUM                                   
-                  FILE STATUS  IS CARDFILE-STATUS.                              
-      *                                                                         
+           SELECT CARDFILE-FILE ASSIGN TO   CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-CARD-NUM
+                  FILE STATUS  IS CARDFILE-STATUS.
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+      *
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
        FD  CARDFILE-FILE.                                                       
@@ -49,8 +57,14 @@
       * 16-byte card number primary key
            05 FD-CARD-NUM                       PIC X(16).                      
       * Remaining 134 bytes of the 150-byte card record
-           05 FD-CARD-DATA                      PIC X(134).                     
-                                                                                
+           05 FD-CARD-DATA                      PIC X(134).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
@@ -60,10 +74,21 @@
        COPY CVACT02Y.                                                           
       * Two-byte FILE STATUS: '00'=OK, '10'=EOF,
       * '35'=file not found, other=error
-       01  CARDFILE-STATUS.                                                     
-           05  CARDFILE-STAT1      PIC X.                                       
-           05  CARDFILE-STAT2      PIC X.                                       
-                                                                                
+       01  CARDFILE-STATUS.
+           05  CARDFILE-STAT1      PIC X.
+           05  CARDFILE-STAT2      PIC X.
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBACT02C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+
       * Intermediate I/O status for formatted display
        01  IO-STATUS.                                                           
            05  IO-STAT1            PIC X.                                       
@@ -84,10 +109,15 @@
            88  APPL-EOF            VALUE 16.                                    
                                                                                 
       * EOF sentinel flag: 'Y' terminates main read loop
-       01  END-OF-FILE             PIC X(01)    VALUE 'N'.                      
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
       * CEE3ABD parameters: timing=0 (immediate), abcode=999
-       01  ABCODE                  PIC S9(9) BINARY.                            
-       01  TIMING                  PIC S9(9) BINARY.                            
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+      * Total card records read this run -- displayed at end of
+      * execution so it can be reconciled against the account and
+      * cross-reference counts reported by CBACT01C/CBACT03C
+       01  WS-CARD-RECORD-COUNT     PIC 9(07) COMP-3 VALUE 0.
                                                                                 
       *****************************************************************         
       * PROCEDURE DIVISION: Opens CARDDAT, reads all card
@@ -96,8 +126,11 @@
        PROCEDURE DIVISION.                                                      
            DISPLAY 'START OF EXECUTION OF PROGRAM CBACT02C'.                    
       * Opens CARDFILE VSAM KSDS for sequential input
-           PERFORM 0000-CARDFILE-OPEN.                                          
-                                                                                
+           PERFORM 0000-CARDFILE-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
       * Main read loop: iterates until EOF flag set to 'Y'
            PERFORM UNTIL END-OF-FILE = 'Y'                                      
                IF  END-OF-FILE = 'N'                                            
@@ -109,9 +142,12 @@
            END-PERFORM.                                                         
                                                                                 
       * Closes CARDFILE after all records processed
-           PERFORM 9000-CARDFILE-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT02C'.                      
+           PERFORM 9000-CARDFILE-CLOSE.
+
+           DISPLAY 'CARD RECORDS READ              : '
+                   WS-CARD-RECORD-COUNT
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT02C'.
                                                                                 
            GOBACK.                                                              
                                                                                 
@@ -125,10 +161,11 @@
       * Reads next sequential record into CARD-RECORD
            READ CARDFILE-FILE INTO CARD-RECORD.                                 
       * Status '00': successful read
-           IF  CARDFILE-STATUS = '00'                                           
-               MOVE 0 TO APPL-RESULT                                            
-      *        DISPLAY CARD-RECORD                                              
-           ELSE                                                                 
+           IF  CARDFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+               ADD 1 TO WS-CARD-RECORD-COUNT
+      *        DISPLAY CARD-RECORD
+           ELSE
       * Status '10': end of file reached
                IF  CARDFILE-STATUS = '10'                                       
                    MOVE 16 TO APPL-RESULT                                       
@@ -203,6 +240,67 @@
            EXIT.                                                                
                                                                                 
       * Abends program via IBM LE CEE3ABD with abend code 999.
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the card file itself processed successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-CARD-RECORD-COUNT        TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
        9999-ABEND-PROGRAM.                                                      
            DISPLAY 'ABENDING PROGRAM'                                           
            MOVE 0 TO TIMING                                                     
