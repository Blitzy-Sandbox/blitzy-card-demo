@@ -0,0 +1,457 @@
+      ******************************************************************
+      * Program     : COUSR04C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Self-service change password for USRSEC file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COUSR04C
+      * Transaction: CU04
+      * BMS Map:     COUSR04 / COUSR4A
+      * Function:    Self-service password change for the signed-on
+      *              user (CDEMO-USER-ID from the COMMAREA -- there
+      *              is no user-ID entry field, unlike the admin-
+      *              facing COUSR02C). Collects old password, new
+      *              password, and a confirmation, verifies the old
+      *              password, then REWRITEs USRSEC and stamps
+      *              SEC-USR-PWD-CHANGED-DT with today's date.
+      *              Reached two ways:
+      *                (1) Forced, from COSGN00C, when the user's
+      *                    password was never changed or has expired
+      *                    -- CDEMO-USER-ID/-TYPE are already set,
+      *                    and this program XCTLs onward to the
+      *                    normal menu once the change succeeds.
+      *                (2) Voluntary, from a "Change Password" menu
+      *                    option on COMEN01C/COADM01C -- PF3 simply
+      *                    returns to the calling menu.
+      * Files:       USRSEC (READ UPDATE, REWRITE)
+      * Navigation:  PF3 returns without saving (menu path only --
+      *              a forced change has no menu to return to, so
+      *              PF3 is not offered as an escape on that path).
+      * Copybooks:   COCOM01Y, CSUSR01Y, COTTL01Y, CSDAT01Y,
+      *              CSMSG01Y
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUSR04C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Working storage fields for program control and I/O
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COUSR04C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CU04'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      * Set when this invocation was reached from COSGN00C on the
+      * forced-change path, i.e. this program was XCTLd to before
+      * CDEMO-FROM-PROGRAM was overwritten by a menu breadcrumb.
+      * Used only to suppress the PF3 "cancel" option on the screen
+      * text; the routing decision itself always uses CDEMO-USER-
+      * TYPE, forced or not.
+         05 WS-FORCED-CHANGE-FLG       PIC X(01) VALUE 'N'.
+           88 FORCED-CHANGE-YES                  VALUE 'Y'.
+           88 FORCED-CHANGE-NO                   VALUE 'N'.
+
+      * COMMAREA structure for inter-program communication
+       COPY COCOM01Y.
+
+      * BMS symbolic map for change-password screen (COUSR4A)
+       COPY COUSR04.
+
+      * Application title and banner text
+       COPY COTTL01Y.
+      * Date/time working storage fields
+       COPY CSDAT01Y.
+      * Common user-facing message text constants
+       COPY CSMSG01Y.
+      * User security record layout (88-byte USRSEC)
+       COPY CSUSR01Y.
+
+      * CICS attention identifier constants (ENTER, PF keys)
+       COPY DFHAID.
+      * BMS attribute constants (colors, highlights)
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                      PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. If no COMMAREA, redirect to sign-on.
+      * On first entry, send blank change-password form. On
+      * re-entry, receive input and dispatch based on AID key.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COUSR4AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      * A forced change arrives with CDEMO-FROM-PROGRAM still set
+      * to COSGN00C (XCTL'd straight from sign-on, no menu visited
+      * yet this session) -- remembered so the screen can hide the
+      * PF3 cancel option on that path.
+               IF CDEMO-FROM-PROGRAM = 'COSGN00C'
+                   SET FORCED-CHANGE-YES TO TRUE
+               ELSE
+                   SET FORCED-CHANGE-NO  TO TRUE
+               END-IF
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COUSR4AO
+                   MOVE -1       TO OLDPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-CHGPWD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF FORCED-CHANGE-YES
+      * No menu to cancel back to on the forced path -- re-send
+      * the form instead of honoring PF3.
+                               MOVE 'Y'                    TO
+                                                       WS-ERR-FLG
+                               MOVE
+                          'Password must be changed to continue...'
+                                                       TO WS-MESSAGE
+                               MOVE -1       TO OLDPWDL OF COUSR4AI
+                               PERFORM SEND-CHGPWD-SCREEN
+                           ELSE
+                               IF CDEMO-FROM-PROGRAM = SPACES OR
+                                                        LOW-VALUES
+                                   MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
+                               ELSE
+                                   MOVE CDEMO-FROM-PROGRAM TO
+                                                     CDEMO-TO-PROGRAM
+                               END-IF
+                               PERFORM RETURN-TO-PREV-SCREEN
+                           END-IF
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           MOVE -1       TO OLDPWDL OF COUSR4AI
+                           PERFORM SEND-CHGPWD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Validates old/new/confirm password fields are present,
+      * that new and confirm match, and that new differs from old,
+      * then reads USRSEC for the signed-on user and verifies the
+      * old password before rewriting.
+       PROCESS-ENTER-KEY.
+           EVALUATE TRUE
+               WHEN OLDPWDI OF COUSR4AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Current Password can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO OLDPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN NEWPWDI OF COUSR4AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'New Password can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO NEWPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN CONFPWDI OF COUSR4AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Confirm Password can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO CONFPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN NEWPWDI OF COUSR4AI NOT = CONFPWDI OF COUSR4AI
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'New Password and Confirm do NOT match...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO NEWPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN NEWPWDI OF COUSR4AI = OLDPWDI OF COUSR4AI
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'New Password must differ from current...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO NEWPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE CDEMO-USER-ID TO SEC-USR-ID
+               PERFORM READ-USER-SEC-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-USER-SEC-FILE
+      *----------------------------------------------------------------*
+      * Reads the signed-on user's USRSEC record with UPDATE
+      * intent, verifies the old password, then rewrites on match.
+       READ-USER-SEC-FILE.
+           EXEC CICS READ
+                DATASET   (WS-USRSEC-FILE)
+                INTO      (SEC-USER-DATA)
+                LENGTH    (LENGTH OF SEC-USER-DATA)
+                RIDFLD    (SEC-USR-ID)
+                KEYLENGTH (LENGTH OF SEC-USR-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN 0
+                   IF SEC-USR-PWD = OLDPWDI OF COUSR4AI
+                       MOVE NEWPWDI OF COUSR4AI TO SEC-USR-PWD
+                       MOVE FUNCTION CURRENT-DATE
+                                            TO WS-CURDATE-DATA
+                       MOVE WS-CURDATE-N TO SEC-USR-PWD-CHANGED-DT
+                       MOVE 0 TO SEC-USR-FAILED-LOGIN-CNT
+                       SET SEC-USR-ACCOUNT-NOT-LOCKED TO TRUE
+                       PERFORM REWRITE-USER-SEC-FILE
+                   ELSE
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Current Password is incorrect...' TO
+                                       WS-MESSAGE
+                       MOVE -1       TO OLDPWDL OF COUSR4AI
+                       PERFORM SEND-CHGPWD-SCREEN
+                   END-IF
+               WHEN 13
+                   MOVE 'Y'      TO WS-ERR-FLG
+                   MOVE 'Unable to verify the User ...' TO WS-MESSAGE
+                   MOVE -1       TO OLDPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+               WHEN OTHER
+                   MOVE 'Y'      TO WS-ERR-FLG
+                   MOVE 'Unable to verify the User ...' TO WS-MESSAGE
+                   MOVE -1       TO OLDPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-USER-SEC-FILE
+      *----------------------------------------------------------------*
+      * Rewrites SEC-USER-DATA back to USRSEC after the new
+      * password and change date have been set. On success,
+      * routes onward: forced changes continue to the normal menu,
+      * voluntary changes return to the calling menu on PF3 (the
+      * user sees a confirmation and can press PF3 from there).
+       REWRITE-USER-SEC-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-USRSEC-FILE)
+                FROM      (SEC-USER-DATA)
+                LENGTH    (LENGTH OF SEC-USER-DATA)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN 0
+                   IF FORCED-CHANGE-YES
+                       IF CDEMO-USRTYP-ADMIN
+                           EXEC CICS XCTL
+                             PROGRAM ('COADM01C')
+                             COMMAREA(CARDDEMO-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                             PROGRAM ('COMEN01C')
+                             COMMAREA(CARDDEMO-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   ELSE
+                       MOVE SPACES             TO WS-MESSAGE
+                       MOVE DFHGREEN           TO ERRMSGC OF COUSR4AO
+                       MOVE 'Your password has been changed ...' TO
+                                       WS-MESSAGE
+                       PERFORM SEND-CHGPWD-SCREEN
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Password...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO OLDPWDL OF COUSR4AI
+                   PERFORM SEND-CHGPWD-SCREEN
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the target program via EXEC CICS XCTL,
+      * passing the COMMAREA. Defaults to sign-on if no target set.
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-CHGPWD-SCREEN
+      *----------------------------------------------------------------*
+      * Populate header and send BMS map COUSR4A with ERASE
+      * and CURSOR positioning to the terminal.
+       SEND-CHGPWD-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COUSR4AO
+           EXEC CICS SEND
+                     MAP('COUSR4A')
+                     MAPSET('COUSR04')
+                     FROM(COUSR4AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-CHGPWD-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COUSR4A into the symbolic
+      * input area COUSR4AI.
+       RECEIVE-CHGPWD-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COUSR4A')
+                     MAPSET('COUSR04')
+                     INTO(COUSR4AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles, transaction
+      * name, program name, current date and time.
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COUSR4AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COUSR4AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COUSR4AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COUSR4AO
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COUSR4AO
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COUSR4AO.
