@@ -0,0 +1,612 @@
+      ******************************************************************
+      * Program     : COTRN00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : List Transactions on TRANSACT file for a card
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COTRN00C
+      * Transaction: CT00
+      * BMS Map:     COTRN00 / COTRN0A
+      * Function:    Transaction list screen. Scrolls the TRANSACT
+      *              VSAM KSDS for transactions belonging to a single
+      *              card number, ten rows per page. TRANSACT has no
+      *              alternate index by card number, so the browse
+      *              walks TRAN-ID sequentially and skips any record
+      *              whose TRAN-CARD-NUM does not match the requested
+      *              card, the same scan-while-browsing approach
+      *              COCRDLIC uses to resolve a customer ID against
+      *              CARDXREF before its CARDAIX browse takes over.
+      * Files:       TRANSACT (STARTBR, READNEXT, READPREV, ENDBR)
+      * Navigation:  PF3 returns to caller. PF7/PF8 page backward/
+      *              forward. Selecting a row (S) with ENTER XCTLs
+      *              to COTRN01C to view that transaction in detail.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRN00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+      * --- Program constants and VSAM file name literals ----------
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRN00C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CT00'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANSACT-FILE           PIC X(08) VALUE 'TRANSACT'.
+      *
+      * --- Error and response flags --------------------------------
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *
+      * --- Numeric work fields for conversion and formatting -------
+         05 WS-CARD-NUM-N              PIC 9(16) VALUE 0.
+         05 WS-TRAN-AMT-E              PIC +99999999.99 VALUE ZEROS.
+      *
+      * --- Row/paging counters --------------------------------------
+         05 WS-PAGE-ROW-CNT            PIC 9(02) VALUE ZERO.
+         05 WS-MAX-ROWS                PIC 9(02) VALUE 10.
+         05 WS-SUBSCRIPT                PIC 9(02) VALUE ZERO.
+         05 WS-FOUND-ROWS-FLG          PIC X(01) VALUE 'N'.
+           88 FOUND-ROWS-YES                      VALUE 'Y'.
+           88 FOUND-ROWS-NO                       VALUE 'N'.
+      * Number of rows selected with 'S' -- only one is allowed
+         05 WS-SEL-CNT                 PIC 9(02) VALUE ZERO.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+      * CT00-specific extension of the COMMAREA for this program.
+      * Carries the card filter and page-boundary anchors so the
+      * browse can resume at the correct spot across pseudo-
+      * conversational round trips, plus the selected transaction
+      * ID handed off to COTRN01C on row selection.
+          05 CDEMO-CT00-INFO.
+             10 CDEMO-CT00-CARD-NUM        PIC X(16).
+             10 CDEMO-CT00-TRNID-FIRST     PIC X(16).
+             10 CDEMO-CT00-TRNID-LAST      PIC X(16).
+             10 CDEMO-CT00-PAGE-NUM        PIC 9(08).
+             10 CDEMO-CT00-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+             10 CDEMO-CT00-TRN-SELECTED    PIC X(16).
+
+      * BMS symbolic map for transaction list screen (COTRN0A)
+       COPY COTRN00.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+      * 350-byte transaction record layout (TRAN-RECORD)
+       COPY CVTRA05Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. AID dispatch: Enter=search/select,
+      * PF3=back, PF7=page backward, PF8=page forward.
+       MAIN-PARA.
+           SET ERR-FLG-OFF     TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRN0AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRN0AO
+                   MOVE ZEROS               TO CDEMO-CT00-PAGE-NUM
+                   MOVE -1       TO CARDNINL OF COTRN0AI
+                   IF CDEMO-CT00-CARD-NUM NOT = SPACES AND LOW-VALUES
+                       MOVE CDEMO-CT00-CARD-NUM TO CARDNINI OF COTRN0AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-TRNLIST-SCREEN
+               ELSE
+                   PERFORM RECEIVE-TRNLIST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+                           PERFORM PROCESS-PF8-KEY
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRNLIST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Validate the card number filter, then either process the
+      * user's row selection (if the list is already on screen) or
+      * start a fresh browse at page 1.
+       PROCESS-ENTER-KEY.
+           PERFORM VALIDATE-CARD-FILTER
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNLIST-SCREEN
+           END-IF
+
+           PERFORM CHECK-ROW-SELECTION
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNLIST-SCREEN
+           END-IF
+
+           IF WS-SEL-CNT > 0
+               PERFORM XCTL-TO-TRNVIEW
+           ELSE
+               MOVE ZEROS TO CDEMO-CT00-PAGE-NUM
+               PERFORM PROCESS-PF8-KEY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-CARD-FILTER
+      *----------------------------------------------------------------*
+      * The card number filter is required and must be a 16-digit
+      * numeric value, same numeric-format checks COTRN02C applies
+      * to CARDNINI before using it as a key.
+       VALIDATE-CARD-FILTER.
+           IF CARDNINI OF COTRN0AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Card Number must be entered...' TO WS-MESSAGE
+               MOVE -1       TO CARDNINL OF COTRN0AI
+           ELSE
+               IF CARDNINI OF COTRN0AI IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Card Number must be Numeric...' TO WS-MESSAGE
+                   MOVE -1       TO CARDNINL OF COTRN0AI
+               ELSE
+                   MOVE CARDNINI OF COTRN0AI TO CDEMO-CT00-CARD-NUM
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-ROW-SELECTION
+      *----------------------------------------------------------------*
+      * Scans the ten selection-flag input fields for a single 'S'.
+      * More than one selection is rejected -- only one transaction
+      * may be viewed at a time.
+       CHECK-ROW-SELECTION.
+           MOVE ZERO TO WS-SEL-CNT
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > WS-MAX-ROWS
+               EVALUATE TRUE
+                   WHEN SEL0001I OF COTRN0AI (WS-SUBSCRIPT) = 'S'
+                   WHEN SEL0001I OF COTRN0AI (WS-SUBSCRIPT) = 's'
+                       ADD 1 TO WS-SEL-CNT
+                       MOVE TRNID01I OF COTRN0AI (WS-SUBSCRIPT) TO
+                            CDEMO-CT00-TRN-SELECTED
+                   WHEN SEL0001I OF COTRN0AI (WS-SUBSCRIPT) = SPACES
+                   WHEN SEL0001I OF COTRN0AI (WS-SUBSCRIPT) = LOW-VALUES
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Invalid selection. Use S to select...' TO
+                                       WS-MESSAGE
+               END-EVALUATE
+           END-PERFORM
+
+           IF WS-SEL-CNT > 1
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Please select only one transaction...' TO
+                               WS-MESSAGE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      XCTL-TO-TRNVIEW
+      *----------------------------------------------------------------*
+      * Hand off the selected transaction ID to COTRN01C for
+      * read-only detail display.
+       XCTL-TO-TRNVIEW.
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM('COTRN01C')
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+      * Page backward: browse ends just before the first row shown
+      * on the current page and reads backward WS-MAX-ROWS records.
+       PROCESS-PF7-KEY.
+           IF CDEMO-CT00-PAGE-NUM > 1
+               MOVE CDEMO-CT00-TRNID-FIRST TO TRAN-ID
+               PERFORM STARTBR-TRANSACT-FILE
+               IF ERR-FLG-OFF
+                   PERFORM READPREV-TRANSACT-FILE
+                   PERFORM POPULATE-TRAN-SCREEN-BACKWARD
+                   PERFORM ENDBR-TRANSACT-FILE
+                   SUBTRACT 1 FROM CDEMO-CT00-PAGE-NUM
+               END-IF
+           ELSE
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'You are already at the top of the page...' TO
+                               WS-MESSAGE
+           END-IF
+           PERFORM SEND-TRNLIST-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+      * Page forward: browse starts just after the last row shown
+      * on the current page (or LOW-VALUES on the very first page)
+      * and reads forward WS-MAX-ROWS records.
+       PROCESS-PF8-KEY.
+           IF CDEMO-CT00-PAGE-NUM > 0
+               MOVE CDEMO-CT00-TRNID-LAST  TO TRAN-ID
+           ELSE
+               MOVE LOW-VALUES             TO TRAN-ID
+           END-IF
+
+           PERFORM STARTBR-TRANSACT-FILE
+           IF ERR-FLG-OFF
+               IF CDEMO-CT00-PAGE-NUM > 0
+      * Skip the anchor record itself -- it was already shown
+      * on the previous page
+                   PERFORM READNEXT-TRANSACT-FILE
+               END-IF
+               PERFORM POPULATE-TRAN-SCREEN-FORWARD
+               PERFORM ENDBR-TRANSACT-FILE
+               IF FOUND-ROWS-YES
+                   ADD 1 TO CDEMO-CT00-PAGE-NUM
+               ELSE
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'No more transactions found for this card...'
+                                   TO WS-MESSAGE
+               END-IF
+           END-IF
+           PERFORM SEND-TRNLIST-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                 POPULATE-TRAN-SCREEN-FORWARD
+      *----------------------------------------------------------------*
+      * Reads forward through TRANSACT, filtering on the card number
+      * filter, and paints up to WS-MAX-ROWS matching rows onto the
+      * list screen. Remembers the first/last TRAN-ID shown so the
+      * next PF7/PF8 request can resume from the correct anchor.
+       POPULATE-TRAN-SCREEN-FORWARD.
+           SET FOUND-ROWS-NO TO TRUE
+           MOVE ZERO TO WS-PAGE-ROW-CNT
+           MOVE LOW-VALUES TO COTRN0AO
+
+           PERFORM UNTIL WS-PAGE-ROW-CNT >= WS-MAX-ROWS
+                    OR ERR-FLG-ON
+               PERFORM READNEXT-TRANSACT-FILE
+               IF ERR-FLG-ON
+                   EXIT PERFORM
+               END-IF
+               IF TRAN-CARD-NUM = CDEMO-CT00-CARD-NUM
+                   ADD 1 TO WS-PAGE-ROW-CNT
+                   SET FOUND-ROWS-YES TO TRUE
+                   IF WS-PAGE-ROW-CNT = 1
+                       MOVE TRAN-ID TO CDEMO-CT00-TRNID-FIRST
+                   END-IF
+                   MOVE TRAN-ID TO CDEMO-CT00-TRNID-LAST
+                   PERFORM MOVE-TRAN-TO-ROW
+               END-IF
+           END-PERFORM
+
+           SET ERR-FLG-OFF TO TRUE.
+
+      *----------------------------------------------------------------*
+      *                 POPULATE-TRAN-SCREEN-BACKWARD
+      *----------------------------------------------------------------*
+      * Mirror image of the forward populate paragraph, reading
+      * backward and filling the screen rows top-down by first
+      * collecting into a table, then painting it in order.
+       POPULATE-TRAN-SCREEN-BACKWARD.
+           SET FOUND-ROWS-NO TO TRUE
+           MOVE ZERO TO WS-PAGE-ROW-CNT
+           MOVE LOW-VALUES TO COTRN0AO
+
+           PERFORM UNTIL WS-PAGE-ROW-CNT >= WS-MAX-ROWS
+                    OR ERR-FLG-ON
+               IF TRAN-CARD-NUM = CDEMO-CT00-CARD-NUM
+                   ADD 1 TO WS-PAGE-ROW-CNT
+                   SET FOUND-ROWS-YES TO TRUE
+                   MOVE TRAN-ID TO CDEMO-CT00-TRNID-FIRST
+                   IF WS-PAGE-ROW-CNT = 1
+                       MOVE TRAN-ID TO CDEMO-CT00-TRNID-LAST
+                   END-IF
+               END-IF
+               PERFORM READPREV-TRANSACT-FILE
+           END-PERFORM
+
+           SET ERR-FLG-OFF TO TRUE.
+
+      *----------------------------------------------------------------*
+      *                      MOVE-TRAN-TO-ROW
+      *----------------------------------------------------------------*
+      * Paints the current TRAN-RECORD into row WS-PAGE-ROW-CNT of
+      * the occurs-10 screen table.
+       MOVE-TRAN-TO-ROW.
+           MOVE SPACES        TO SEL0001I  OF COTRN0AI(WS-PAGE-ROW-CNT)
+           MOVE TRAN-ID       TO TRNID01I  OF COTRN0AI(WS-PAGE-ROW-CNT)
+           MOVE TRAN-ORIG-TS(1:10)
+                              TO TDATE01I  OF COTRN0AI(WS-PAGE-ROW-CNT)
+           MOVE TRAN-DESC(1:26)
+                              TO TDESC01I  OF COTRN0AI(WS-PAGE-ROW-CNT)
+           MOVE TRAN-AMT      TO WS-TRAN-AMT-E
+           MOVE WS-TRAN-AMT-E TO TAMT001I  OF COTRN0AI(WS-PAGE-ROW-CNT).
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRNLIST-SCREEN
+      *----------------------------------------------------------------*
+       SEND-TRNLIST-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE CDEMO-CT00-CARD-NUM   TO CARDNINI OF COTRN0AI
+           MOVE CDEMO-CT00-PAGE-NUM   TO PAGENUMO OF COTRN0AO
+           MOVE WS-MESSAGE            TO ERRMSGO  OF COTRN0AO
+
+           EXEC CICS SEND
+                     MAP('COTRN0A')
+                     MAPSET('COTRN00')
+                     FROM(COTRN0AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRNLIST-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-TRNLIST-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COTRN0A')
+                     MAPSET('COTRN00')
+                     INTO(COTRN0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRN0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRN0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRN0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRN0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRN0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRN0AO.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       STARTBR-TRANSACT-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-TRANSACT-FILE)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'No transactions found for this card...' TO
+                                   WS-MESSAGE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to browse Transactions...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    READNEXT-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       READNEXT-TRANSACT-FILE.
+           EXEC CICS READNEXT
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET ERR-FLG-ON TO TRUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   SET ERR-FLG-ON TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       READPREV-TRANSACT-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET ERR-FLG-ON TO TRUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   SET ERR-FLG-ON TO TRUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       ENDBR-TRANSACT-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-TRANSACT-FILE)
+           END-EXEC.
+
