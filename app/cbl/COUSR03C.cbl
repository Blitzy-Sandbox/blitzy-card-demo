@@ -2,7 +2,7 @@
       * Program     : COUSR03C.CBL
       * Application : CardDemo
       * Type        : CICS COBOL Program
-      * Function    : Delete a user from USRSEC file
+      * Function    : Delete or deactivate a user from USRSEC file
       ******************************************************************
       * Copyright Amazon.com, Inc. or its affiliates.                   
       * All Rights Reserved.                                            
@@ -27,13 +27,22 @@
       *              operation: (1) accept user ID (from input
       *              or COMMAREA), read USRSEC with UPDATE intent,
       *              display name and type as read-only for
-      *              confirmation; (2) PF5 executes the DELETE.
+      *              confirmation; (2) PF5 executes the DELETE, or
+      *              PF6 sets SEC-USR-ACTIVE-STATUS to 'N' and
+      *              REWRITEs the record instead (soft delete --
+      *              the user record, and its history, stay on
+      *              file; COSGN00C then refuses that user's
+      *              sign-on the same way it refuses a locked-out
+      *              account). Reactivated later by COUSR02C.
       *              All detail fields are protected/read-only.
-      *              Uses READ + DELETE pattern on USRSEC VSAM
-      *              KSDS. Handles NOTFND and unexpected errors.
-      * Files:       USRSEC VSAM KSDS (READ UPDATE, DELETE)
+      *              Uses READ + DELETE/REWRITE pattern on USRSEC
+      *              VSAM KSDS. Handles NOTFND and unexpected
+      *              errors.
+      * Files:       USRSEC VSAM KSDS (READ UPDATE, DELETE, REWRITE)
       * Navigation:  PF3 returns to caller. PF4 clears screen.
-      *              PF5 confirms and deletes. PF12 returns to admin.
+      *              PF5 confirms and deletes. PF6 confirms and
+      *              deactivates (soft delete). PF12 returns to
+      *              admin.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUSR03C.
@@ -56,15 +65,39 @@
          05 WS-TRANID                  PIC X(04) VALUE 'CU03'.
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
+         05 WS-AUDITLOG-FILE           PIC X(08) VALUE 'AUDITLOG'.
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-USR-MODIFIED            PIC X(01) VALUE 'N'.
            88 USR-MODIFIED-YES                   VALUE 'Y'.
            88 USR-MODIFIED-NO                    VALUE 'N'.
-           
+      * Work area for the audit-record next-ID generation
+      * (same browse-to-end pattern COTRN02C uses for TRAN-ID)
+         05 WS-AUD-ID-N                PIC 9(16) VALUE ZEROS.
+      * Action code WRITE-AUDIT-RECORD stamps onto the new
+      * AUDITLOG record: 'D' for DELETE-USER-SEC-FILE (hard
+      * delete), 'X' for DEACTIVATE-USER-SEC-FILE (soft delete)
+         05 WS-AUD-ACTION-CD           PIC X(01) VALUE SPACES.
+
       * COMMAREA structure for inter-program communication.
       * See app/cpy/COCOM01Y.cpy for field definitions.
        COPY COCOM01Y.
@@ -93,6 +126,8 @@
       * User security record layout (80-byte USRSEC).
       * See app/cpy/CSUSR01Y.cpy for field definitions.
        COPY CSUSR01Y.
+      * Security audit trail record layout (AUDITLOG)
+       COPY CSAUD01Y.
 
       * CICS attention identifier constants (ENTER, PF keys)
        COPY DFHAID.
@@ -132,6 +167,12 @@
                PERFORM RETURN-TO-PREV-SCREEN
            ELSE
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       * First-time entry: initialize screen, auto-lookup if
       * a user ID was passed from the user list screen.
                IF NOT CDEMO-PGM-REENTER
@@ -149,7 +190,8 @@
                ELSE
                    PERFORM RECEIVE-USRDEL-SCREEN
       * Enter = look up user, PF3 = return to caller,
-      * PF4 = clear, PF5 = confirm delete, PF12 = admin
+      * PF4 = clear, PF5 = confirm delete, PF6 = confirm
+      * deactivate (soft delete), PF12 = admin
                    EVALUATE EIBAID
                        WHEN DFHENTER
                            PERFORM PROCESS-ENTER-KEY
@@ -165,6 +207,8 @@
                            PERFORM CLEAR-CURRENT-SCREEN
                        WHEN DFHPF5
                            PERFORM DELETE-USER-INFO
+                       WHEN DFHPF6
+                           PERFORM DEACTIVATE-USER-INFO
                        WHEN DFHPF12
                            MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
                            PERFORM RETURN-TO-PREV-SCREEN
@@ -209,6 +253,7 @@
                MOVE SPACES      TO FNAMEI   OF COUSR3AI
                                    LNAMEI   OF COUSR3AI
                                    USRTYPEI OF COUSR3AI
+                                   STATUSI  OF COUSR3AI
                MOVE USRIDINI  OF COUSR3AI TO SEC-USR-ID
                PERFORM READ-USER-SEC-FILE
            END-IF.
@@ -217,6 +262,11 @@
                MOVE SEC-USR-FNAME      TO FNAMEI    OF COUSR3AI
                MOVE SEC-USR-LNAME      TO LNAMEI    OF COUSR3AI
                MOVE SEC-USR-TYPE       TO USRTYPEI  OF COUSR3AI
+               IF SEC-USR-ACTIVE
+                   MOVE 'ACTIVE'       TO STATUSI   OF COUSR3AI
+               ELSE
+                   MOVE 'INACTIVE'     TO STATUSI   OF COUSR3AI
+               END-IF
                PERFORM SEND-USRDEL-SCREEN
            END-IF.
 
@@ -247,11 +297,85 @@
                PERFORM DELETE-USER-SEC-FILE
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      DEACTIVATE-USER-INFO
+      *----------------------------------------------------------------*
+      * Validate user ID, re-read with UPDATE, then REWRITE the
+      * USRSEC record with SEC-USR-ACTIVE-STATUS set to 'N'
+      * (soft delete) instead of removing the record.
+       DEACTIVATE-USER-INFO.
+      * Check user ID is non-empty before proceeding.
+           EVALUATE TRUE
+               WHEN USRIDINI OF COUSR3AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'User ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO USRIDINL OF COUSR3AI
+                   PERFORM SEND-USRDEL-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO USRIDINL OF COUSR3AI
+                   CONTINUE
+           END-EVALUATE
+
+      * Re-read USRSEC with UPDATE intent, then deactivate the
+      * held record. Both steps check CICS RESP codes.
+           IF NOT ERR-FLG-ON
+               MOVE USRIDINI  OF COUSR3AI TO SEC-USR-ID
+               PERFORM READ-USER-SEC-FILE
+               PERFORM DEACTIVATE-USER-SEC-FILE
+           END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
       * Transfer control to the previous screen via EXEC CICS
       * XCTL, passing the COMMAREA.
+
        RETURN-TO-PREV-SCREEN.
       * Default to sign-on if no target program is set.
            IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
@@ -350,10 +474,11 @@
            END-EXEC.
       * Evaluate CICS RESP code from the READ operation.
            EVALUATE WS-RESP-CD
-      * Record found: prompt user to press PF5 to confirm.
+      * Record found: prompt user to press PF5 to delete or
+      * PF6 to deactivate (soft delete) to confirm.
                WHEN DFHRESP(NORMAL)
                    CONTINUE
-                   MOVE 'Press PF5 key to delete this user ...' TO
+                   MOVE 'PF5=Delete PF6=Deactivate to confirm ...' TO
                                    WS-MESSAGE
                    MOVE DFHNEUTR       TO ERRMSGC  OF COUSR3AO
                    PERFORM SEND-USRDEL-SCREEN
@@ -392,6 +517,10 @@
            EVALUATE WS-RESP-CD
       * Delete successful: clear fields, show green message.
                WHEN DFHRESP(NORMAL)
+      * Record the deletion in the audit trail before the
+      * screen fields (and SEC-USER-DATA) are cleared below.
+                   MOVE 'D' TO WS-AUD-ACTION-CD
+                   PERFORM WRITE-AUDIT-RECORD
                    PERFORM INITIALIZE-ALL-FIELDS
                    MOVE SPACES             TO WS-MESSAGE
                    MOVE DFHGREEN           TO ERRMSGC  OF COUSR3AO
@@ -417,6 +546,144 @@
                    PERFORM SEND-USRDEL-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                    DEACTIVATE-USER-SEC-FILE
+      *----------------------------------------------------------------*
+      * REWRITE the currently held USRSEC record with
+      * SEC-USR-ACTIVE-STATUS set to 'N' -- the soft-delete
+      * alternative to DELETE-USER-SEC-FILE. The record (and
+      * its AUDITLOG history) stays on file; COSGN00C refuses
+      * sign-on for an inactive account the same way it refuses
+      * a locked-out one.
+       DEACTIVATE-USER-SEC-FILE.
+
+           SET SEC-USR-INACTIVE TO TRUE
+
+           EXEC CICS REWRITE
+                DATASET   (WS-USRSEC-FILE)
+                FROM      (SEC-USER-DATA)
+                LENGTH    (LENGTH OF SEC-USER-DATA)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+      * Evaluate CICS RESP code from the REWRITE operation.
+           EVALUATE WS-RESP-CD
+      * Deactivation successful: clear fields, show green msg.
+               WHEN DFHRESP(NORMAL)
+      * Record the deactivation in the audit trail before the
+      * screen fields (and SEC-USER-DATA) are cleared below.
+                   MOVE 'X' TO WS-AUD-ACTION-CD
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE SPACES             TO WS-MESSAGE
+                   MOVE DFHGREEN           TO ERRMSGC  OF COUSR3AO
+                   STRING 'User '     DELIMITED BY SIZE
+                          SEC-USR-ID  DELIMITED BY SPACE
+                          ' has been deactivated ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-USRDEL-SCREEN
+      * Record vanished between READ and REWRITE.
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'User ID NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO USRIDINL OF COUSR3AI
+                   PERFORM SEND-USRDEL-SCREEN
+      * Unexpected CICS error on REWRITE operation.
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update User...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO FNAMEL OF COUSR3AI
+                   PERFORM SEND-USRDEL-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+      * Write one record to the AUDITLOG VSAM KSDS for the user
+      * just deleted or deactivated, action code WS-AUD-ACTION-CD
+      * ('D' or 'X', set by the calling paragraph). Generates the
+      * next AUD-ID using the same browse-to-end pattern COTRN02C
+      * uses for TRAN-ID.
+       WRITE-AUDIT-RECORD.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM STARTBR-AUDITLOG-FILE
+           PERFORM READPREV-AUDITLOG-FILE
+           PERFORM ENDBR-AUDITLOG-FILE
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           MOVE SEC-USR-ID        TO AUD-USR-ID
+           EVALUATE WS-AUD-ACTION-CD
+               WHEN 'D'
+                   SET AUD-ACTION-DELETE     TO TRUE
+               WHEN 'X'
+                   SET AUD-ACTION-DEACTIVATE TO TRUE
+           END-EVALUATE
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE WS-PGMNAME        TO AUD-PGM-NAME
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+           END-EXEC.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
@@ -438,7 +705,5 @@
                                    FNAMEI   OF COUSR3AI
                                    LNAMEI   OF COUSR3AI
                                    USRTYPEI OF COUSR3AI
+                                   STATUSI  OF COUSR3AI
                                    WS-MESSAGE.
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:35 CDT
-      *
