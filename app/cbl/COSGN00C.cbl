@@ -60,9 +60,53 @@
       * CICS response and reason codes from API calls
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      * Consecutive failed sign-ons allowed before the account
+      * is locked out. On the attempt that reaches this count,
+      * SEC-USR-LOCKOUT-FLAG is set and the account stays locked
+      * until an administrator clears it via COUSR02C.
+         05 WS-LOCKOUT-THRESHOLD       PIC 9(02) VALUE 5.
+      * Maximum age, in days, of SEC-USR-PWD-CHANGED-DT before a
+      * successful sign-on is redirected to COUSR04C (change
+      * password) instead of the requested menu. A never-changed
+      * password (SEC-USR-PWD-CHANGED-DT = SPACES) is always
+      * treated as expired, regardless of this threshold.
+         05 WS-PWD-EXPIRY-DAYS         PIC 9(03) VALUE 90.
+      * Work areas for the password-age calculation: the stored
+      * change date and today's date, each converted to a Lilian
+      * day count via FUNCTION INTEGER-OF-DATE so they can be
+      * subtracted (same technique as the batch aging reports).
+         05 WS-PWD-CHANGED-N           PIC 9(08).
+         05 WS-PWD-CHANGED-INT         PIC S9(09) COMP.
+         05 WS-TODAY-INT               PIC S9(09) COMP.
+         05 WS-PWD-AGE-DAYS            PIC S9(09) COMP.
       * User credentials from screen input (uppercased copies)
          05 WS-USER-ID                 PIC X(08).
          05 WS-USER-PWD                PIC X(08).
+      * Set by CHECK-PWD-CHANGE-REQUIRED; drives the post-login
+      * routing decision between COUSR04C and the normal menu.
+         05 WS-PWD-CHANGE-FLG          PIC X(01) VALUE 'N'.
+           88 PWD-CHANGE-IS-REQUIRED             VALUE 'Y'.
+           88 PWD-CHANGE-NOT-REQUIRED            VALUE 'N'.
+      * Concurrent-session control. A second sign-on attempt
+      * while SEC-USR-SESSION-ACTIVE is already 'Y' is normally
+      * refused -- but if SEC-USR-LAST-LOGIN-TS is older than
+      * this many seconds, the earlier session is presumed
+      * abandoned (terminal closed without signing off via PF3)
+      * and is reclaimed instead of locking the user out forever.
+      * Deliberately much larger than a single online program's
+      * own WS-IDLE-LIMIT-SECS (see COCOM01Y.cpy SESSION-INFO),
+      * since SEC-USR-LAST-LOGIN-TS only stamps sign-on time, not
+      * ongoing activity, and must tolerate a full normal workday.
+         05 WS-SESSION-STALE-LIMIT-SECS   PIC 9(06) VALUE 028800.
+         05 WS-SESSION-ELAPSED-SECS       PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-LAST-LOGIN-DT              PIC 9(08).
+         05 WS-LAST-LOGIN-HH              PIC 9(02).
+         05 WS-LAST-LOGIN-MM              PIC 9(02).
+         05 WS-LAST-LOGIN-SS              PIC 9(02).
+         05 WS-SESSION-BLOCKED-FLG        PIC X(01) VALUE 'N'.
+           88 WS-SESSION-IS-BLOCKED                 VALUE 'Y'.
+           88 WS-SESSION-NOT-BLOCKED                VALUE 'N'.
 
       * COMMAREA layout - initialized here during sign-on and
       * carried to all subsequent programs in the call chain.
@@ -282,12 +326,16 @@
       * Reads user security record from USRSEC VSAM dataset.
       * RIDFLD is the user ID key; reads into SEC-USER-DATA
       * layout (see CSUSR01Y.cpy for 80-byte record structure).
+      * UPDATE is requested so that a failed-attempt count or a
+      * lockout reset can be REWRITTEN back in the same unit of
+      * work, without a second keyed READ.
            EXEC CICS READ
                 DATASET   (WS-USRSEC-FILE)
                 INTO      (SEC-USER-DATA)
                 LENGTH    (LENGTH OF SEC-USER-DATA)
                 RIDFLD    (WS-USER-ID)
                 KEYLENGTH (LENGTH OF WS-USER-ID)
+                UPDATE
                 RESP      (WS-RESP-CD)
                 RESP2     (WS-REAS-CD)
            END-EXEC.
@@ -295,38 +343,128 @@
       * RESP=0: record found. RESP=13: NOTFND. Other: I/O err.
            EVALUATE WS-RESP-CD
                WHEN 0
+      * Account deactivated (soft-deleted by COUSR03C) - rejects
+      * the attempt outright, same as a locked-out account, and
+      * without touching the fail count. Checked ahead of the
+      * lockout test since a deactivated account is never locked.
+                   IF SEC-USR-INACTIVE
+                       MOVE 'Y'      TO WS-ERR-FLG
+                       MOVE
+                       'Account deactivated. See your administrator.'
+                                                       TO WS-MESSAGE
+                       MOVE -1       TO USERIDL OF COSGN0AI
+                       PERFORM SEND-SIGNON-SCREEN
+      * Account already locked out - rejects the attempt outright,
+      * without checking the password or touching the fail count.
+                   ELSE
+                   IF SEC-USR-ACCOUNT-LOCKED
+                       MOVE 'Y'      TO WS-ERR-FLG
+                       MOVE 'Account locked. See your administrator.'
+                                                       TO WS-MESSAGE
+                       MOVE -1       TO USERIDL OF COSGN0AI
+                       PERFORM SEND-SIGNON-SCREEN
       * Record found - compares entered password with stored pwd
-                   IF SEC-USR-PWD = WS-USER-PWD
-      * Authentication succeeds - initializes COMMAREA fields.
+                   ELSE
+                       IF SEC-USR-PWD = WS-USER-PWD
+                           PERFORM CHECK-CONCURRENT-SESSION
+                       IF WS-SESSION-IS-BLOCKED
+      * Already signed on elsewhere and that session is not
+      * stale enough to reclaim - refuses this sign-on attempt
+      * without touching the failed-attempt count, the same way
+      * a locked or deactivated account is refused above.
+                           MOVE 'Y'      TO WS-ERR-FLG
+                           MOVE
+                           'User already signed on. Try again later.'
+                                                       TO WS-MESSAGE
+                           MOVE -1       TO USERIDL OF COSGN0AI
+                           PERFORM SEND-SIGNON-SCREEN
+                       ELSE
+      * Authentication succeeds - clears the failed-attempt count,
+      * stamps this sign-on's timestamp, marks the session active,
+      * and rewrites, then initializes COMMAREA fields.
       * Sets origin transaction/program, user ID, user type,
       * and resets context to zero (first entry to next pgm).
-                       MOVE WS-TRANID    TO CDEMO-FROM-TRANID
-                       MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
-                       MOVE WS-USER-ID   TO CDEMO-USER-ID
-                       MOVE SEC-USR-TYPE TO CDEMO-USER-TYPE
-                       MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+                           MOVE 0 TO SEC-USR-FAILED-LOGIN-CNT
+                           SET SEC-USR-SESSION-ACTIVE
+                                                  TO TRUE
+                           MOVE FUNCTION CURRENT-DATE
+                                            TO WS-CURDATE-DATA
+                           MOVE WS-CURDATE-N
+                                    TO SEC-USR-LAST-LOGIN-TS(1:8)
+                           MOVE WS-CURTIME-HOURS
+                                    TO SEC-USR-LAST-LOGIN-TS(9:2)
+                           MOVE WS-CURTIME-MINUTE
+                                    TO SEC-USR-LAST-LOGIN-TS(11:2)
+                           MOVE WS-CURTIME-SECOND
+                                    TO SEC-USR-LAST-LOGIN-TS(13:2)
+                           PERFORM REWRITE-USER-SEC-FILE
+                           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+                           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+                           MOVE WS-USER-ID   TO CDEMO-USER-ID
+                           MOVE SEC-USR-TYPE TO CDEMO-USER-TYPE
+                           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+      * Stamps a fresh session idle-timeout baseline so the next
+      * program's idle check always measures from this sign-on,
+      * never from a different, possibly much older session that
+      * last used this terminal (see COCOM01Y.cpy SESSION-INFO).
+                           MOVE WS-CURDATE-N  TO
+                                    CDEMO-LAST-ACTIVITY-DT
+                           MOVE WS-CURTIME-HOURS TO
+                                    CDEMO-LAST-ACTIVITY-HH
+                           MOVE WS-CURTIME-MINUTE TO
+                                    CDEMO-LAST-ACTIVITY-MM
+                           MOVE WS-CURTIME-SECOND TO
+                                    CDEMO-LAST-ACTIVITY-SS
+      * A never-changed or expired password is routed to the
+      * change-password program first; it XCTLs onward to the
+      * requested menu itself once the password has been reset.
+                           PERFORM CHECK-PWD-CHANGE-REQUIRED
+                           IF PWD-CHANGE-IS-REQUIRED
+                                EXEC CICS XCTL
+                                  PROGRAM ('COUSR04C')
+                                  COMMAREA(CARDDEMO-COMMAREA)
+                                END-EXEC
       * Routes to menu based on user type from USRSEC record.
       * Admin users (type 'A') go to COADM01C admin menu.
       * Regular users (type 'U') go to COMEN01C main menu.
       * XCTL transfers control and passes the COMMAREA.
-                       IF CDEMO-USRTYP-ADMIN
-                            EXEC CICS XCTL
-                              PROGRAM ('COADM01C')
-                              COMMAREA(CARDDEMO-COMMAREA)
-                            END-EXEC
+                           ELSE
+                                IF CDEMO-USRTYP-ADMIN
+                                     EXEC CICS XCTL
+                                       PROGRAM ('COADM01C')
+                                       COMMAREA(CARDDEMO-COMMAREA)
+                                     END-EXEC
+                                ELSE
+                                     EXEC CICS XCTL
+                                       PROGRAM ('COMEN01C')
+                                       COMMAREA(CARDDEMO-COMMAREA)
+                                     END-EXEC
+                                END-IF
+                           END-IF
+                       END-IF
                        ELSE
-                            EXEC CICS XCTL
-                              PROGRAM ('COMEN01C')
-                              COMMAREA(CARDDEMO-COMMAREA)
-                            END-EXEC
+      * Password mismatch - bumps the failed-attempt count and
+      * locks the account once the threshold is reached.
+                           ADD 1 TO SEC-USR-FAILED-LOGIN-CNT
+                           IF SEC-USR-FAILED-LOGIN-CNT >=
+                                                   WS-LOCKOUT-THRESHOLD
+                               SET SEC-USR-ACCOUNT-LOCKED TO TRUE
+                               PERFORM REWRITE-USER-SEC-FILE
+                               MOVE 'Y'      TO WS-ERR-FLG
+                               MOVE
+                          'Account locked. See your administrator.'
+                                                        TO WS-MESSAGE
+                               MOVE -1       TO USERIDL OF COSGN0AI
+                           ELSE
+                               PERFORM REWRITE-USER-SEC-FILE
+      * Re-sends screen with error message, cursor on password.
+                               MOVE 'Wrong Password. Try again ...'
+                                                        TO WS-MESSAGE
+                               MOVE -1       TO PASSWDL OF COSGN0AI
+                           END-IF
+                           PERFORM SEND-SIGNON-SCREEN
                        END-IF
-                   ELSE
-      * Password mismatch - re-sends screen with error message.
-      * Positions cursor on password field for retry.
-                       MOVE 'Wrong Password. Try again ...' TO
-                                                          WS-MESSAGE
-                       MOVE -1       TO PASSWDL OF COSGN0AI
-                       PERFORM SEND-SIGNON-SCREEN
+                   END-IF
                    END-IF
       * RESP=13 (NOTFND): user ID not in USRSEC dataset.
       * Positions cursor on user ID field for correction.
@@ -343,6 +481,80 @@
                    MOVE -1       TO USERIDL OF COSGN0AI
                    PERFORM SEND-SIGNON-SCREEN
            END-EVALUATE.
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
-      *
+
+      *----------------------------------------------------------------*
+      *                   CHECK-CONCURRENT-SESSION
+      *----------------------------------------------------------------*
+      * Called only after the password has matched. Refuses a
+      * second sign-on while SEC-USR-SESSION-ACTIVE is still 'Y'
+      * unless SEC-USR-LAST-LOGIN-TS is old enough to presume the
+      * earlier session was abandoned rather than genuinely still
+      * in use (see WS-SESSION-STALE-LIMIT-SECS above).
+       CHECK-CONCURRENT-SESSION.
+           SET WS-SESSION-NOT-BLOCKED TO TRUE
+           IF SEC-USR-SESSION-ACTIVE
+               MOVE SEC-USR-LAST-LOGIN-TS(1:8)  TO WS-LAST-LOGIN-DT
+               MOVE SEC-USR-LAST-LOGIN-TS(9:2)  TO WS-LAST-LOGIN-HH
+               MOVE SEC-USR-LAST-LOGIN-TS(11:2) TO WS-LAST-LOGIN-MM
+               MOVE SEC-USR-LAST-LOGIN-TS(13:2) TO WS-LAST-LOGIN-SS
+               MOVE FUNCTION CURRENT-DATE       TO WS-CURDATE-DATA
+               COMPUTE WS-TODAY-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-CURDATE-N)
+               COMPUTE WS-PWD-CHANGED-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-LAST-LOGIN-DT)
+               COMPUTE WS-SESSION-ELAPSED-SECS =
+                  ((WS-TODAY-INT - WS-PWD-CHANGED-INT) * 86400)
+                  + ((WS-CURTIME-HOURS * 3600)
+                    + (WS-CURTIME-MINUTE * 60)
+                    + WS-CURTIME-SECOND)
+                  - ((WS-LAST-LOGIN-HH * 3600)
+                    + (WS-LAST-LOGIN-MM * 60)
+                    + WS-LAST-LOGIN-SS)
+               IF WS-SESSION-ELAPSED-SECS <
+                                     WS-SESSION-STALE-LIMIT-SECS
+                   SET WS-SESSION-IS-BLOCKED TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-USER-SEC-FILE
+      *----------------------------------------------------------------*
+      * Rewrites SEC-USER-DATA back to USRSEC after the failed-
+      * login count or lockout flag has been updated in working
+      * storage. The record was READ ... UPDATE immediately above,
+      * in the same unit of work, so no re-read is required.
+       REWRITE-USER-SEC-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-USRSEC-FILE)
+                FROM      (SEC-USER-DATA)
+                LENGTH    (LENGTH OF SEC-USER-DATA)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                   CHECK-PWD-CHANGE-REQUIRED
+      *----------------------------------------------------------------*
+      * Decides whether this sign-on must be redirected to the
+      * change-password program before reaching its menu. A never-
+      * changed password is always a forced change; otherwise the
+      * password's age is compared to WS-PWD-EXPIRY-DAYS using the
+      * same Lilian-day-count technique the batch aging reports use.
+       CHECK-PWD-CHANGE-REQUIRED.
+           SET PWD-CHANGE-NOT-REQUIRED TO TRUE
+           IF SEC-USR-PWD-CHANGED-DT = SPACES OR LOW-VALUES
+               SET PWD-CHANGE-IS-REQUIRED TO TRUE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+               MOVE SEC-USR-PWD-CHANGED-DT TO WS-PWD-CHANGED-N
+               COMPUTE WS-TODAY-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-CURDATE-N)
+               COMPUTE WS-PWD-CHANGED-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-PWD-CHANGED-N)
+               COMPUTE WS-PWD-AGE-DAYS =
+                  WS-TODAY-INT - WS-PWD-CHANGED-INT
+               IF WS-PWD-AGE-DAYS >= WS-PWD-EXPIRY-DAYS
+                   SET PWD-CHANGE-IS-REQUIRED TO TRUE
+               END-IF
+           END-IF.
