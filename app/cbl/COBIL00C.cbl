@@ -0,0 +1,724 @@
+      ******************************************************************
+      * Program     : COBIL00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Pay an account's current balance in full
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COBIL00C
+      * Transaction: CB00
+      * BMS Map:     COBIL00 / COBIL0A
+      * Function:    Bill payment screen. User enters an account ID;
+      *              the program shows the current balance and, upon
+      *              confirmation, posts a payment transaction for
+      *              the full balance to TRANSACT (type '02', the
+      *              same transaction-add mechanics COTRN02C uses to
+      *              generate the next TRAN-ID and WRITE the record)
+      *              and rewrites ACCTDAT with ACCT-CURR-BAL set to
+      *              zero.
+      * Files:       ACCTDAT (READ, READ UPDATE, REWRITE)
+      *              TRANSACT (STARTBR, READPREV, ENDBR, WRITE)
+      *              CARDXREF (READ, by CXACAIX account-ID alt key)
+      *              CUSTDAT  (READ, ACH source-account validation)
+      * Navigation:  PF3 returns to caller or main menu. PF4 clears
+      *              the form. Two-phase interaction like COTRN02C --
+      *              (1) balance lookup and confirmation prompt,
+      *              (2) Y confirms and posts the payment.
+      * Pay source:  User selects the payment source -- 'O' (Online,
+      *              the default) or 'A' (ACH, drawn against the
+      *              customer's on-file EFT account, CUST-EFT-
+      *              ACCOUNT-ID). ACH requires an EFT account on
+      *              file; TRAN-SOURCE on the posted transaction
+      *              records which source was used.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBIL00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COBIL00C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CB00'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANSACT-FILE           PIC X(08) VALUE 'TRANSACT'.
+         05 WS-ACCTDAT-FILE            PIC X(08) VALUE 'ACCTDAT '.
+         05 WS-CXACAIX-FILE            PIC X(08) VALUE 'CXACAIX '.
+         05 WS-CUSTDAT-FILE            PIC X(08) VALUE 'CUSTDAT '.
+      *
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *
+         05 WS-ACCT-ID-N               PIC 9(11) VALUE 0.
+         05 WS-TRAN-ID-N               PIC 9(16) VALUE ZEROS.
+         05 WS-TRAN-AMT-E              PIC +99999999.99 VALUE ZEROS.
+      * Payment transaction constants -- type '02' is the payment
+      * type code, matching the request to post the same shape of
+      * record COTRN02C's ADD-TRANSACTION writes.
+         05 WS-PAYMENT-TYPE-CD         PIC X(02) VALUE '02'.
+         05 WS-PAYMENT-CAT-CD          PIC 9(04) VALUE 0001.
+         05 WS-PAYMENT-SOURCE          PIC X(10) VALUE 'ONLINE'.
+         05 WS-PAYMENT-DESC            PIC X(100)
+                                    VALUE 'BILL PAYMENT - FULL BAL'.
+      * Holds the balance read by READ-ACCOUNT-UPDATE, captured
+      * before ACCT-CURR-BAL is zeroed, so POST-PAYMENT can still
+      * compute the payment's TRAN-AMT after the account has been
+      * rewritten.
+         05 WS-PAYMENT-AMT             PIC S9(09)V99 VALUE ZERO.
+      * Payment-source selection -- 'O' posts the payment as an
+      * ONLINE bill payment (the original behavior); 'A' posts it
+      * as an ACH draw against the customer's on-file EFT account
+      * (CUST-EFT-ACCOUNT-ID), resolved via CXACAIX/CUSTDAT.
+         05 WS-PAYSRC-CD               PIC X(01) VALUE 'O'.
+           88 PAYSRC-ONLINE                      VALUE 'O'.
+           88 PAYSRC-ACH                         VALUE 'A'.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+
+      * BMS symbolic map for the bill payment screen (COBIL0A)
+       COPY COBIL00.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+      * 300-byte account record layout (ACCOUNT-RECORD)
+       COPY CVACT01Y.
+      * 350-byte transaction record layout (TRAN-RECORD)
+       COPY CVTRA05Y.
+      * 50-byte card cross-reference record (CARD-XREF-RECORD),
+      * used to resolve the account's owning customer for ACH
+      * source-account validation
+       COPY CVACT03Y.
+      * 500-byte customer master record (CUSTOMER-RECORD), used
+      * to validate CUST-EFT-ACCOUNT-ID when the ACH payment
+      * source is selected
+       COPY CVCUS01Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. AID dispatch: Enter=lookup/confirm/post,
+      * PF3=back, PF4=clear.
+       MAIN-PARA.
+           SET ERR-FLG-OFF     TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COBIL0AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COBIL0AO
+                   MOVE -1       TO ACCTIDL OF COBIL0AI
+                   IF CDEMO-ACCT-ID NOT = ZEROS
+                       MOVE CDEMO-ACCT-ID   TO ACCTIDI OF COBIL0AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-BILLPAY-SCREEN
+               ELSE
+                   PERFORM RECEIVE-BILLPAY-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-BILLPAY-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Phase 1: validate the account ID and look up the balance.
+      * Phase 2: evaluate the Y/N confirmation and post the payment.
+       PROCESS-ENTER-KEY.
+           PERFORM VALIDATE-ACCOUNT-ID
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           PERFORM READ-ACCOUNT-FILE
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           MOVE ACCT-CURR-BAL TO WS-TRAN-AMT-E
+           MOVE WS-TRAN-AMT-E TO CURBALO OF COBIL0AO
+
+           IF ACCT-CURR-BAL = ZERO
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Account balance is already zero...' TO
+                               WS-MESSAGE
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           PERFORM VALIDATE-PAYMENT-SOURCE
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           EVALUATE CONFIRMI OF COBIL0AI
+               WHEN 'Y'
+               WHEN 'y'
+                   PERFORM POST-PAYMENT
+               WHEN 'N'
+               WHEN 'n'
+               WHEN SPACES
+               WHEN LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Confirm to pay off the full balance...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO CONFIRML OF COBIL0AI
+                   PERFORM SEND-BILLPAY-SCREEN
+               WHEN OTHER
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Invalid value. Valid values are (Y/N)...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO CONFIRML OF COBIL0AI
+                   PERFORM SEND-BILLPAY-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    VALIDATE-PAYMENT-SOURCE
+      *----------------------------------------------------------------*
+      * Defaults an unentered payment source to Online. When ACH is
+      * selected, resolves the account's owning customer through
+      * CXACAIX/CUSTDAT and confirms an EFT account is on file
+      * before the payment is allowed to post.
+       VALIDATE-PAYMENT-SOURCE.
+           IF PAYSRCI OF COBIL0AI = SPACES OR LOW-VALUES
+               MOVE 'O' TO PAYSRCI OF COBIL0AI
+                           WS-PAYSRC-CD
+           ELSE
+               MOVE PAYSRCI OF COBIL0AI TO WS-PAYSRC-CD
+           END-IF
+
+           EVALUATE TRUE
+               WHEN PAYSRC-ONLINE
+                   MOVE 'ONLINE'    TO WS-PAYMENT-SOURCE
+               WHEN PAYSRC-ACH
+                   PERFORM READ-CXACAIX-FILE
+                   IF ERR-FLG-OFF
+                       PERFORM READ-CUSTDAT-FILE
+                   END-IF
+                   IF ERR-FLG-OFF
+                       IF CUST-EFT-ACCOUNT-ID = SPACES OR LOW-VALUES
+                           MOVE 'Y'  TO WS-ERR-FLG
+                           MOVE 'No ACH/EFT account on file...' TO
+                                           WS-MESSAGE
+                           MOVE -1   TO PAYSRCL OF COBIL0AI
+                       ELSE
+                           MOVE 'ACH'    TO WS-PAYMENT-SOURCE
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Payment source must be O or A...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO PAYSRCL OF COBIL0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-CXACAIX-FILE
+      *----------------------------------------------------------------*
+      * Resolves XREF-CUST-ID for the current account via the
+      * CXACAIX alternate index (account-ID keyed), the same
+      * lookup COACTVWC's 9200-GETCARDXREF-BYACCT performs.
+       READ-CXACAIX-FILE.
+           EXEC CICS READ
+                DATASET   (WS-CXACAIX-FILE)
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to resolve customer for ACH...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO PAYSRCL OF COBIL0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-CUSTDAT-FILE
+      *----------------------------------------------------------------*
+      * Reads the customer master by XREF-CUST-ID to obtain
+      * CUST-EFT-ACCOUNT-ID for ACH source-account validation.
+       READ-CUSTDAT-FILE.
+           EXEC CICS READ
+                DATASET   (WS-CUSTDAT-FILE)
+                INTO      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH OF CUSTOMER-RECORD)
+                RIDFLD    (XREF-CUST-ID)
+                KEYLENGTH (LENGTH OF XREF-CUST-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to resolve customer for ACH...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO PAYSRCL OF COBIL0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-ACCOUNT-ID
+      *----------------------------------------------------------------*
+       VALIDATE-ACCOUNT-ID.
+           IF ACCTIDI OF COBIL0AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Account ID must be entered...' TO WS-MESSAGE
+               MOVE -1       TO ACCTIDL OF COBIL0AI
+           ELSE
+               IF ACCTIDI OF COBIL0AI IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account ID must be Numeric...' TO WS-MESSAGE
+                   MOVE -1       TO ACCTIDL OF COBIL0AI
+               ELSE
+                   COMPUTE WS-ACCT-ID-N =
+                           FUNCTION NUMVAL(ACCTIDI OF COBIL0AI)
+                   MOVE WS-ACCT-ID-N TO ACCT-ID
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-ACCOUNT-FILE
+      *----------------------------------------------------------------*
+       READ-ACCOUNT-FILE.
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account ID NOT found...' TO WS-MESSAGE
+                   MOVE -1       TO ACCTIDL OF COBIL0AI
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Account...' TO WS-MESSAGE
+                   MOVE -1       TO ACCTIDL OF COBIL0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-ACCOUNT-UPDATE
+      *----------------------------------------------------------------*
+      * Re-reads ACCTDAT WITH UPDATE immediately before REWRITE, the
+      * same two-read pattern COACTUPC uses for its own balance
+      * fields.
+       READ-ACCOUNT-UPDATE.
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Account for update...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTIDL OF COBIL0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      POST-PAYMENT
+      *----------------------------------------------------------------*
+      * Posts a type '02' payment transaction for the full balance
+      * (the browse-to-end next-ID pattern and WRITE mechanics are
+      * the same ones COTRN02C's ADD-TRANSACTION uses). As with
+      * COTRB00C's POST-TRANSFER, the account balance is updated
+      * first, and TRAN-RECORD is only written to TRANSACT-FILE once
+      * that update has succeeded -- otherwise a REWRITE failure
+      * could leave a payment transaction posted with no matching
+      * balance change.
+       POST-PAYMENT.
+           PERFORM READ-ACCOUNT-UPDATE
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+      * The payment amount is the negative of the current balance --
+      * it reduces the outstanding balance to zero when applied.
+      * Captured before ACCT-CURR-BAL is zeroed below.
+           COMPUTE WS-PAYMENT-AMT = ACCT-CURR-BAL * -1
+
+           MOVE ZERO TO ACCT-CURR-BAL
+           PERFORM REWRITE-ACCOUNT-FILE
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           MOVE HIGH-VALUES TO TRAN-ID
+           PERFORM STARTBR-TRANSACT-FILE
+           PERFORM READPREV-TRANSACT-FILE
+           PERFORM ENDBR-TRANSACT-FILE
+           MOVE TRAN-ID     TO WS-TRAN-ID-N
+           ADD 1 TO WS-TRAN-ID-N
+
+           INITIALIZE TRAN-RECORD
+           MOVE WS-TRAN-ID-N          TO TRAN-ID
+           MOVE WS-PAYMENT-TYPE-CD    TO TRAN-TYPE-CD
+           MOVE WS-PAYMENT-CAT-CD     TO TRAN-CAT-CD
+           MOVE WS-PAYMENT-SOURCE     TO TRAN-SOURCE
+           MOVE WS-PAYMENT-DESC       TO TRAN-DESC
+           MOVE WS-PAYMENT-AMT        TO TRAN-AMT
+           MOVE FUNCTION CURRENT-DATE TO TRAN-ORIG-TS
+           MOVE FUNCTION CURRENT-DATE TO TRAN-PROC-TS
+      * Bill payment posting - no physical card swipe involved
+           MOVE 'N'                   TO TRAN-CARD-PRESENT
+           MOVE ACCT-CURRENCY-CD      TO TRAN-CURRENCY-CD
+
+           PERFORM WRITE-TRANSACT-FILE
+           IF ERR-FLG-ON
+               PERFORM SEND-BILLPAY-SCREEN
+           END-IF
+
+           PERFORM CLEAR-CURRENT-SCREEN
+           MOVE DFHGREEN TO ERRMSGC OF COBIL0AO
+           STRING 'Payment posted. Tran ID is ' DELIMITED BY SIZE
+                  TRAN-ID DELIMITED BY SPACE
+                  '.' DELIMITED BY SIZE
+             INTO WS-MESSAGE
+           PERFORM SEND-BILLPAY-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       STARTBR-TRANSACT-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-TRANSACT-FILE)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to generate Transaction ID...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       READPREV-TRANSACT-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   MOVE ZEROS TO TRAN-ID
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to generate Transaction ID...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       ENDBR-TRANSACT-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-TRANSACT-FILE)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    WRITE-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       WRITE-TRANSACT-FILE.
+           EXEC CICS WRITE
+                DATASET   (WS-TRANSACT-FILE)
+                FROM      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to post payment transaction...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    REWRITE-ACCOUNT-FILE
+      *----------------------------------------------------------------*
+       REWRITE-ACCOUNT-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-ACCTDAT-FILE)
+                FROM      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to update Account balance...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-BILLPAY-SCREEN
+      *----------------------------------------------------------------*
+       SEND-BILLPAY-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE            TO ERRMSGO  OF COBIL0AO
+
+           EXEC CICS SEND
+                     MAP('COBIL0A')
+                     MAPSET('COBIL00')
+                     FROM(COBIL0AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-BILLPAY-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-BILLPAY-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COBIL0A')
+                     MAPSET('COBIL00')
+                     INTO(COBIL0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COBIL0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COBIL0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COBIL0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COBIL0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COBIL0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COBIL0AO.
+
+      *----------------------------------------------------------------*
+      *                    CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+           MOVE -1              TO ACCTIDL OF COBIL0AI
+           MOVE SPACES          TO ACCTIDI  OF COBIL0AI
+                                   CONFIRMI OF COBIL0AI
+                                   PAYSRCI  OF COBIL0AI
+                                   WS-MESSAGE
+           MOVE ZEROS           TO CURBALO OF COBIL0AO.
+
