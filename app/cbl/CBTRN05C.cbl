@@ -0,0 +1,406 @@
+      ******************************************************************
+      * Program     : CBTRN05C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Print the merchant category summary report.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBTRN05C - Merchant Category Summary Report (Batch)
+      *
+      * Reads the transaction master file (TRANFILE) sequentially
+      * and accumulates transaction count and dollar volume totals
+      * into an in-memory table keyed by TRAN-MERCHANT-ID (carrying
+      * TRAN-MERCHANT-NAME along for the report), so an analyst can
+      * see how much volume a given merchant processed without an
+      * ad hoc query against raw VSAM. Prints one summary line per
+      * merchant plus a grand total.
+      *
+      * Invoked by: TRANCATS.jcl, run after TRANREPT.jcl in the
+      * daily batch pipeline.
+      *
+      * Files accessed:
+      *   TRANFILE  - Transaction master (sequential input)
+      *   MCSRPT    - Merchant category summary report output
+      *               (sequential, 132-col)
+      *
+      * Copybooks: CVTRA05Y (transaction record), CVMCS01Y
+      *            (report line formats)
+      *
+      * Mod-log:
+      *   2026-08-09  Reworked the summary table to key on
+      *               TRAN-MERCHANT-ID/TRAN-MERCHANT-NAME instead
+      *               of transaction type + category -- that
+      *               breakdown is already covered by CBTRN03C's
+      *               grand totals, and a true per-merchant rollup
+      *               is what this report is meant to answer.
+      *               Dropped the TRANCATG-FILE lookup along with
+      *               it since merchant ID/name live directly on
+      *               TRAN-RECORD -- no lookup is needed.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN05C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * TRANSACT-FILE: Posted transaction master VSAM KSDS,
+      *   sequential access - same technique CBTRN03C uses
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * REPORT-FILE: Output report, sequential 132-char lines
+           SELECT REPORT-FILE ASSIGN TO MCSRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS MCSRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      * Transaction master - 350-byte record: data(304),
+      *   process timestamp(26), filler(20)
+       FD  TRANSACT-FILE.
+       01 FD-TRANFILE-REC.
+          05 FD-TRANS-DATA      PIC X(304).
+          05 FD-TRAN-PROC-TS    PIC X(26).
+          05 FD-FILLER          PIC X(20).
+
+      * Report output - 132-byte standard print line width
+       FD  REPORT-FILE.
+       01 FD-MCSRPT-REC         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * Include 350-byte transaction record layout
+      * See app/cpy/CVTRA05Y.cpy for field definitions
+       COPY CVTRA05Y.
+       01 TRANFILE-STATUS.
+          05 TRANFILE-STAT1     PIC X.
+          05 TRANFILE-STAT2     PIC X.
+
+      * Include report format structures: headers, detail
+      * line, grand total (CVMCS01Y.cpy)
+       COPY CVMCS01Y.
+       01 MCSRPT-STATUS.
+           05 MCSRPT-STAT1     PIC X.
+           05 MCSRPT-STAT2     PIC X.
+
+      * In-memory summary table, one entry per distinct
+      *   merchant encountered. Entries are found or added by
+      *   1200-FIND-OR-ADD-CATEGORY; a fixed OCCURS table with
+      *   a linear SEARCH is a natural fit here the same way it
+      *   is for CBTRN03C-family in-memory rollups.
+       01 WS-CATEGORY-TABLE.
+           05 WS-CAT-ENTRIES-USED     PIC S9(04) COMP VALUE 0.
+           05 WS-CAT-ENTRY OCCURS 200 TIMES
+                            INDEXED BY WS-CAT-IDX.
+              10 WS-CAT-MERCHANT-ID   PIC 9(09).
+              10 WS-CAT-MERCHANT-NAME PIC X(50).
+              10 WS-CAT-TRAN-COUNT    PIC 9(09) COMP-3 VALUE 0.
+              10 WS-CAT-TRAN-AMOUNT   PIC S9(09)V99 VALUE 0.
+
+      * Report control and grand-total accumulators
+       01 WS-REPORT-VARS.
+           05 WS-RUN-DATE              PIC X(10).
+           05 WS-TOTAL-TRAN-COUNT      PIC 9(09) COMP-3 VALUE 0.
+           05 WS-TOTAL-TRAN-AMOUNT     PIC S9(09)V99 VALUE 0.
+
+      * General I/O status and binary conversion fields
+      *   for displaying extended FILE STATUS codes
+       01 IO-STATUS.
+          05 IO-STAT1           PIC X.
+          05 IO-STAT2           PIC X.
+       01 TWO-BYTES-BINARY      PIC 9(4) BINARY.
+       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05 TWO-BYTES-LEFT     PIC X.
+          05 TWO-BYTES-RIGHT    PIC X.
+       01 IO-STATUS-04.
+          05 IO-STATUS-0401     PIC 9      VALUE 0.
+          05 IO-STATUS-0403     PIC 999    VALUE 0.
+
+      * Application result code with 88-level conditions:
+      *   APPL-AOK(0) = success, APPL-EOF(16) = end of file
+       01 APPL-RESULT           PIC S9(9) COMP.
+          88 APPL-AOK                      VALUE 0.
+          88 APPL-EOF                      VALUE 16.
+
+      * End-of-file flag and abend control fields
+       01 END-OF-FILE           PIC X(01)  VALUE 'N'.
+       01 ABCODE                PIC S9(9) BINARY.
+       01 TIMING                PIC S9(9) BINARY.
+
+      *****************************************************************
+      * Main control: opens both files, reads the transaction
+      *   master to completion accumulating per-merchant totals
+      *   in the summary table, writes the summary report, then
+      *   closes files.
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN05C'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0200-MCSRPT-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+
+           PERFORM 1000-TRANFILE-GET-NEXT
+
+           PERFORM 1200-FIND-OR-ADD-CATEGORY
+              UNTIL END-OF-FILE = 'Y'
+
+           PERFORM 1500-WRITE-SUMMARY-REPORT
+
+           PERFORM 9000-TRANFILE-CLOSE.
+           PERFORM 9200-MCSRPT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN05C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Reads next sequential record from TRANSACT-FILE into
+      *   TRAN-RECORD. Sets END-OF-FILE on status '10' (EOF).
+      *   Abends via 9999 on any other I/O error.
+       1000-TRANFILE-GET-NEXT.
+           READ TRANSACT-FILE INTO TRAN-RECORD.
+
+           EVALUATE TRANFILE-STATUS
+             WHEN '00'
+                 MOVE 0 TO APPL-RESULT
+             WHEN '10'
+                 MOVE 16 TO APPL-RESULT
+             WHEN OTHER
+                 MOVE 12 TO APPL-RESULT
+           END-EVALUATE
+
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              IF APPL-EOF
+                 MOVE 'Y' TO END-OF-FILE
+              ELSE
+                 DISPLAY 'ERROR READING TRANSACTION FILE'
+                 MOVE TRANFILE-STATUS TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+              END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * For the current transaction, searches the summary
+      *   table for a matching merchant entry. When found, adds
+      *   this transaction's amount to that entry's count and
+      *   total. When not found, adds a new table entry. Reads
+      *   the next transaction before returning.
+       1200-FIND-OR-ADD-CATEGORY.
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+              AT END
+                 PERFORM 1210-ADD-CATEGORY-ENTRY
+              WHEN WS-CAT-MERCHANT-ID (WS-CAT-IDX) = TRAN-MERCHANT-ID OF
+                      TRAN-RECORD
+                 ADD 1        TO WS-CAT-TRAN-COUNT (WS-CAT-IDX)
+                 ADD TRAN-AMT TO WS-CAT-TRAN-AMOUNT (WS-CAT-IDX)
+           END-SEARCH
+
+           ADD 1        TO WS-TOTAL-TRAN-COUNT
+           ADD TRAN-AMT TO WS-TOTAL-TRAN-AMOUNT
+
+           PERFORM 1000-TRANFILE-GET-NEXT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Adds a new entry to the summary table for a merchant
+      *   not yet seen, carrying its name along from TRAN-RECORD.
+      *   Abends via 9999 if the table is already full.
+       1210-ADD-CATEGORY-ENTRY.
+           IF WS-CAT-ENTRIES-USED >= 200
+              DISPLAY 'CATEGORY SUMMARY TABLE IS FULL'
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           ADD 1 TO WS-CAT-ENTRIES-USED
+           SET WS-CAT-IDX TO WS-CAT-ENTRIES-USED
+           MOVE TRAN-MERCHANT-ID OF TRAN-RECORD
+                                  TO WS-CAT-MERCHANT-ID (WS-CAT-IDX)
+           MOVE TRAN-MERCHANT-NAME OF TRAN-RECORD
+                                  TO WS-CAT-MERCHANT-NAME (WS-CAT-IDX)
+           MOVE 1                    TO WS-CAT-TRAN-COUNT (WS-CAT-IDX)
+           MOVE TRAN-AMT             TO WS-CAT-TRAN-AMOUNT (WS-CAT-IDX)
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the summary report: page header, column
+      *   headers, one detail line per table entry (in the
+      *   order encountered), then the grand total line.
+       1500-WRITE-SUMMARY-REPORT.
+           MOVE WS-RUN-DATE TO MCS-HDR-RUN-DATE
+           MOVE MCS-PAGE-HEADER TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           MOVE MCS-COLUMN-HEADER-1 TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           MOVE MCS-COLUMN-HEADER-2 TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+
+           PERFORM 1520-WRITE-CATEGORY-LINE
+              VARYING WS-CAT-IDX FROM 1 BY 1
+              UNTIL WS-CAT-IDX > WS-CAT-ENTRIES-USED
+
+           MOVE MCS-BLANK-LINE TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+
+           MOVE WS-TOTAL-TRAN-COUNT  TO MCS-TOT-TRAN-COUNT
+           MOVE WS-TOTAL-TRAN-AMOUNT TO MCS-TOT-TRAN-AMOUNT
+           MOVE MCS-GRAND-TOTAL-LINE TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats and writes one merchant detail line from table
+      *   entry WS-CAT-IDX.
+       1520-WRITE-CATEGORY-LINE.
+           MOVE WS-CAT-MERCHANT-ID (WS-CAT-IDX)
+                                            TO MCS-DTL-MERCHANT-ID
+           MOVE WS-CAT-MERCHANT-NAME (WS-CAT-IDX)
+                                            TO MCS-DTL-MERCHANT-NAME
+           MOVE WS-CAT-TRAN-COUNT (WS-CAT-IDX)  TO MCS-DTL-TRAN-COUNT
+           MOVE WS-CAT-TRAN-AMOUNT (WS-CAT-IDX) TO MCS-DTL-TRAN-AMOUNT
+           MOVE MCS-DETAIL-LINE TO FD-MCSRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level write routine for one report line. Abends
+      *   on any non-zero FILE STATUS.
+       1511-WRITE-REPORT-REC.
+           WRITE FD-MCSRPT-REC
+           IF MCSRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR WRITING MCSRPT'
+              MOVE MCSRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens TRANSACT-FILE for sequential input.
+      *   Abends on non-zero FILE STATUS.
+       0000-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING TRANFILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens REPORT-FILE for sequential output.
+      *   Abends on non-zero FILE STATUS.
+       0200-MCSRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF MCSRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING MCSRPT'
+              MOVE MCSRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the transaction master file.
+      *   Abends on non-zero FILE STATUS.
+       9000-TRANFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING POSTED TRANSACTION FILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the report output file.
+      *   Abends on non-zero FILE STATUS.
+       9200-MCSRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF MCSRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING MCSRPT'
+              MOVE MCSRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Terminates the program abnormally via CEE3ABD
+      *   with abend code 999. Called on any I/O error.
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Displays FILE STATUS in human-readable NNNN
+      *   format. Handles both numeric (00-99) and
+      *   non-numeric (9x with binary byte) statuses.
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STATUS NOT NUMERIC
+              OR IO-STAT1 = '9'
+              MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+              MOVE 0 TO TWO-BYTES-BINARY
+              MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+              MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+              MOVE '0000' TO IO-STATUS-04
+              MOVE IO-STATUS TO IO-STATUS-04(3:2)
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
