@@ -26,11 +26,15 @@
       * transaction-category-balance records in the TCATBAL VSAM
       * file. For each category-balance record the program looks
       * up the applicable interest rate from the DISCGRP
-      * (disclosure group) file, computes monthly interest as
-      * (balance * rate) / 1200, and writes a system-generated
-      * interest transaction to TRANSACT. When a new account
-      * number is detected, the accumulated interest is posted
-      * back to the account master via REWRITE.
+      * (disclosure group) file -- using the promotional rate
+      * DIS-PROMO-INT-RATE in place of the standard DIS-INT-RATE
+      * whenever DIS-PROMO-EXPIRY-DATE is on file and has not
+      * yet passed the run date (see 1200-C-APPLY-PROMO-RATE) --
+      * computes monthly interest as (balance * rate) / 1200, and
+      * writes a system-generated interest transaction to
+      * TRANSACT. When a new account number is detected, the
+      * accumulated interest is posted back to the account
+      * master via REWRITE.
       *
       * Files accessed:
       *   TCATBALF  - Transaction category balance (KSDS, input,
@@ -103,13 +107,31 @@
       * TRANSACT-FILE: Transaction master output file.
       *   Opened sequentially for output to write
       *   system-generated interest transaction records.
-           SELECT TRANSACT-FILE ASSIGN TO TRANSACT                              
-                  ORGANIZATION IS SEQUENTIAL                                    
-                  ACCESS MODE  IS SEQUENTIAL                                    
-                  FILE STATUS  IS TRANFILE-STATUS.                              
-                                                                                
-      *                                                                         
-       DATA DIVISION.                                                           
+           SELECT TRANSACT-FILE ASSIGN TO TRANSACT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * TRANFILE-IN: Transaction master, sequential extract.
+      *   Read once, top of run, to build WS-AGING-TABLE (the
+      *   oldest unpaid TRAN-ORIG-TS per account/type/category)
+      *   for the late-fee check in 1400-COMPUTE-FEES. Separate
+      *   from TRANSACT-FILE above, which is this program's own
+      *   output side for system-generated postings.
+           SELECT TRANFILE-IN ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-IN-STATUS.
+
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+      *
+       DATA DIVISION.                                                         
        FILE SECTION.                                                            
        FD  TCATBAL-FILE.                                                        
        01  FD-TRAN-CAT-BAL-RECORD.                                              
@@ -139,12 +161,26 @@
            05 FD-ACCT-ID                        PIC 9(11).                      
            05 FD-ACCT-DATA                      PIC X(289).                     
                                                                                 
-       FD  TRANSACT-FILE.                                                       
-       01  FD-TRANFILE-REC.                                                     
-           05 FD-TRANS-ID                       PIC X(16).                      
-           05 FD-ACCT-DATA                      PIC X(334).                     
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-ID                       PIC X(16).
+           05 FD-ACCT-DATA                      PIC X(334).
+
+      * FD for the TRANFILE-IN read side -- 350-byte record,
+      * same shape used by CBACT06C's own TRANSACT-FILE pre-pass
+       FD  TRANFILE-IN.
+       01  FD-TRANFILE-IN-REC.
+           05 FD-TRANFILE-IN-DATA               PIC X(304).
+           05 FD-TRANFILE-IN-PROC-TS            PIC X(26).
+           05 FD-TRANFILE-IN-FILLER             PIC X(20).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
+       WORKING-STORAGE SECTION.                                               
                                                                                 
       *****************************************************************         
       * Include transaction category balance record layout
@@ -177,11 +213,27 @@
                                                                                 
       * Include transaction record layout for output writes
       * See app/cpy/CVTRA05Y.cpy (TRAN-RECORD, 350 bytes)
-       COPY CVTRA05Y.                                                           
-       01  TRANFILE-STATUS.                                                     
-           05  TRANFILE-STAT1      PIC X.                                       
-           05  TRANFILE-STAT2      PIC X.                                       
-                                                                                
+       COPY CVTRA05Y.
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+      * FILE STATUS for the TRANFILE-IN read side
+       01  TRANFILE-IN-STATUS.
+           05  TRANFILE-IN-STAT1   PIC X.
+           05  TRANFILE-IN-STAT2   PIC X.
+
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBACT04C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+
       * General I/O status area used by 9910-DISPLAY-IO-STATUS
       * to format and display file status codes on error
        01  IO-STATUS.                                                           
@@ -202,7 +254,9 @@
            88  APPL-EOF            VALUE 16.                                    
                                                                                 
       * End-of-file flag controls main processing loop
-       01  END-OF-FILE             PIC X(01)    VALUE 'N'.                      
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+      * End-of-file flag for the TRANFILE-IN aging pre-pass
+       01  WS-TRAN-EOF             PIC X(01)    VALUE 'N'.
        01  ABCODE                  PIC S9(9) BINARY.                            
        01  TIMING                  PIC S9(9) BINARY.                            
       * Timestamp work areas for DB2-style formatting.
@@ -241,18 +295,76 @@
       * WS-TOTAL-INT: accumulated interest for the current
       *   account, posted via 1050-UPDATE-ACCOUNT
       * WS-FIRST-TIME: suppresses REWRITE on first account
-       01 WS-MISC-VARS.                                                         
-           05 WS-LAST-ACCT-NUM          PIC X(11) VALUE SPACES.                 
-           05 WS-MONTHLY-INT            PIC S9(09)V99.                          
-           05 WS-TOTAL-INT              PIC S9(09)V99.                          
-           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.                    
+      * WS-EFFECTIVE-INT-RATE: the rate actually applied for
+      *   the current category -- DIS-PROMO-INT-RATE while a
+      *   promotional rate is on file and not yet expired
+      *   (see 1200-C-APPLY-PROMO-RATE), otherwise DIS-INT-RATE
+       01 WS-MISC-VARS.
+           05 WS-LAST-ACCT-NUM          PIC X(11) VALUE SPACES.
+           05 WS-MONTHLY-INT            PIC S9(09)V99.
+           05 WS-TOTAL-INT              PIC S9(09)V99.
+           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.
+           05 WS-EFFECTIVE-INT-RATE     PIC S9(04)V99.
+      * Late/over-limit fee accumulation, mirrors the
+      * WS-MONTHLY-INT/WS-TOTAL-INT pair above. WS-FEE-POSTED
+      * and WS-LATE-FEE-POSTED each limit their fee to once per
+      * account per run, since 1400-COMPUTE-FEES is invoked once
+      * per category-balance record but each fee is account-
+      * level.
+           05 WS-MONTHLY-FEE            PIC S9(09)V99.
+           05 WS-TOTAL-FEE              PIC S9(09)V99.
+           05 WS-FEE-POSTED             PIC X(01) VALUE 'N'.
+           05 WS-OVER-LIMIT-FEE-AMT     PIC S9(07)V99 VALUE 35.00.
+           05 WS-LATE-FEE-POSTED        PIC X(01) VALUE 'N'.
+           05 WS-LATE-FEE-AMT           PIC S9(07)V99 VALUE 29.00.
+           05 WS-PAST-DUE-DAYS          PIC S9(04) COMP VALUE 60.
       * Processing counters.
       * WS-RECORD-COUNT: total TCATBAL records processed
       * WS-TRANID-SUFFIX: monotonic suffix for generated IDs
-       01 WS-COUNTERS.                                                          
-           05 WS-RECORD-COUNT           PIC 9(09) VALUE 0.                      
-           05 WS-TRANID-SUFFIX          PIC 9(06) VALUE 0.                      
-                                                                                
+       01 WS-COUNTERS.
+           05 WS-RECORD-COUNT           PIC 9(09) VALUE 0.
+           05 WS-TRANID-SUFFIX          PIC 9(06) VALUE 0.
+
+      * Aging lookup table, built once by the TRANFILE-IN
+      * pre-pass (1600-BUILD-AGING-TABLE) before the main
+      * TCATBALF loop starts: one entry per distinct account/
+      * type/category combination that has ever posted a
+      * transaction, holding the oldest TRAN-ORIG-TS seen for
+      * it. 1400-COMPUTE-FEES searches this table for the
+      * category balance currently being processed to decide
+      * whether it is old enough to draw the late fee. Found or
+      * added by 1620-UPDATE-AGING-ENTRY, the same fixed
+      * OCCURS/linear-SEARCH idiom CBACT06C uses for its own
+      * copy of this table.
+       01 WS-AGING-TABLE.
+           05 WS-AGE-ENTRIES-USED       PIC S9(04) COMP VALUE 0.
+           05 WS-AGE-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-AGE-IDX.
+              10 WS-AGE-ACCT-ID         PIC 9(11).
+              10 WS-AGE-TYPE-CD         PIC X(02).
+              10 WS-AGE-CAT-CD          PIC 9(04).
+              10 WS-AGE-OLDEST-TS       PIC X(26).
+
+      * Date-arithmetic work areas for the late-fee past-due
+      * check, the same technique CBACT06C uses to turn a
+      * YYYY-MM-DD field into a comparable day count.
+       01  WS-DATE-YMD-X10               PIC X(10).
+       01  FILLER REDEFINES WS-DATE-YMD-X10.
+           05  WS-DATE-YYYY              PIC X(04).
+           05  FILLER                    PIC X.
+           05  WS-DATE-MM                PIC X(02).
+           05  FILLER                    PIC X.
+           05  WS-DATE-DD                PIC X(02).
+       01  WS-DATE-YMD-9                 PIC 9(08).
+       01  FILLER REDEFINES WS-DATE-YMD-9.
+           05  WS-DATE-YMD-YYYY          PIC 9(04).
+           05  WS-DATE-YMD-MM            PIC 9(02).
+           05  WS-DATE-YMD-DD            PIC 9(02).
+
+       01  WS-RUN-DATE-INT               PIC S9(09) COMP.
+       01  WS-OLDEST-TS-DATE-INT         PIC S9(09) COMP.
+       01  WS-DAYS-PAST-DUE              PIC S9(09) COMP.
+
       * JCL PARM interface: receives run date for transaction
       * ID generation and timestamp stamping
        LINKAGE SECTION.                                                         
@@ -269,8 +381,22 @@
            PERFORM 0100-XREFFILE-OPEN.                                          
            PERFORM 0200-DISCGRP-OPEN.                                           
            PERFORM 0300-ACCTFILE-OPEN.                                          
-           PERFORM 0400-TRANFILE-OPEN.                                          
-                                                                                
+           PERFORM 0400-TRANFILE-OPEN.
+           PERFORM 0500-TRANFILE-IN-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
+      * One-time pre-pass over TRANFILE-IN to build the aging
+      * lookup table the late-fee check in 1400-COMPUTE-FEES
+      * relies on, and the run-date integer that check compares
+      * each category's oldest unpaid posting against.
+           MOVE PARM-DATE TO WS-DATE-YMD-X10
+           PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+           COMPUTE WS-RUN-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+           PERFORM 1600-BUILD-AGING-TABLE.
+
       * Main processing loop: reads TCATBAL records.
       * On account control break, posts accumulated interest
       * to previous account, fetches new account and xref.
@@ -288,8 +414,11 @@
                        ELSE                                                     
                           MOVE 'N' TO WS-FIRST-TIME                             
                        END-IF                                                   
-                       MOVE 0 TO WS-TOTAL-INT                                   
-                       MOVE TRANCAT-ACCT-ID TO WS-LAST-ACCT-NUM                 
+                       MOVE 0 TO WS-TOTAL-INT
+                       MOVE 0 TO WS-TOTAL-FEE
+                       MOVE 'N' TO WS-FEE-POSTED
+                       MOVE 'N' TO WS-LATE-FEE-POSTED
+                       MOVE TRANCAT-ACCT-ID TO WS-LAST-ACCT-NUM
                        MOVE TRANCAT-ACCT-ID TO FD-ACCT-ID                       
                        PERFORM 1100-GET-ACCT-DATA                               
                        MOVE TRANCAT-ACCT-ID TO FD-XREF-ACCT-ID                  
@@ -301,11 +430,17 @@
                      MOVE ACCT-GROUP-ID TO FD-DIS-ACCT-GROUP-ID                 
                      MOVE TRANCAT-CD TO FD-DIS-TRAN-CAT-CD                      
                      MOVE TRANCAT-TYPE-CD TO FD-DIS-TRAN-TYPE-CD                
-                     PERFORM 1200-GET-INTEREST-RATE                             
-                     IF DIS-INT-RATE NOT = 0                                    
-                       PERFORM 1300-COMPUTE-INTEREST                            
-                       PERFORM 1400-COMPUTE-FEES                                
-                     END-IF                                                     
+                     PERFORM 1200-GET-INTEREST-RATE
+                     PERFORM 1200-C-APPLY-PROMO-RATE
+                     IF WS-EFFECTIVE-INT-RATE NOT = 0
+                       PERFORM 1300-COMPUTE-INTEREST
+                     END-IF
+      *              1400-COMPUTE-FEES checks over-limit and past-due
+      *              status, neither of which depends on the
+      *              disclosure-group rate being non-zero -- a
+      *              0%-APR promo or no-interest category/group must
+      *              still be assessed for late/over-limit fees.
+                     PERFORM 1400-COMPUTE-FEES
                    END-IF                                                       
                ELSE                                                             
                     PERFORM 1050-UPDATE-ACCOUNT                                 
@@ -316,9 +451,14 @@
            PERFORM 9100-XREFFILE-CLOSE.                                         
            PERFORM 9200-DISCGRP-CLOSE.                                          
            PERFORM 9300-ACCTFILE-CLOSE.                                         
-           PERFORM 9400-TRANFILE-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT04C'.                      
+           PERFORM 9400-TRANFILE-CLOSE.
+           PERFORM 9500-TRANFILE-IN-CLOSE.
+
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT04C'.                    
                                                                                 
            GOBACK.                                                              
       *---------------------------------------------------------------*         
@@ -418,11 +558,31 @@
            ELSE                                                                 
                DISPLAY 'ERROR OPENING TRANSACTION FILE'                         
                MOVE TRANFILE-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens TRANFILE-IN for the one-time sequential pre-pass
+      * that builds WS-AGING-TABLE.
+       0500-TRANFILE-IN-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANFILE-IN
+           IF  TRANFILE-IN-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION FILE (AGING PASS)'
+               MOVE TRANFILE-IN-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Reads the next TCATBAL record sequentially into
       * TRAN-CAT-BAL-RECORD (copybook CVTRA01Y).
       * Status 00 = success, 10 = end-of-file,
@@ -452,13 +612,15 @@
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-      * Adds accumulated WS-TOTAL-INT to ACCT-CURR-BAL,
-      * resets cycle credit/debit to zero, then REWRITEs
-      * the account record. Abends on REWRITE failure.
-       1050-UPDATE-ACCOUNT.                                                     
-      * Update the balances in account record to reflect posted trans.          
-           ADD WS-TOTAL-INT  TO ACCT-CURR-BAL                                   
-           MOVE 0 TO ACCT-CURR-CYC-CREDIT                                       
+      * Adds accumulated WS-TOTAL-INT and WS-TOTAL-FEE to
+      * ACCT-CURR-BAL, resets cycle credit/debit to zero,
+      * then REWRITEs the account record. Abends on REWRITE
+      * failure.
+       1050-UPDATE-ACCOUNT.
+      * Update the balances in account record to reflect posted trans.
+           ADD WS-TOTAL-INT  TO ACCT-CURR-BAL
+           ADD WS-TOTAL-FEE  TO ACCT-CURR-BAL
+           MOVE 0 TO ACCT-CURR-CYC-CREDIT
            MOVE 0 TO ACCT-CURR-CYC-DEBIT                                        
                                                                                 
            REWRITE FD-ACCTFILE-REC FROM  ACCOUNT-RECORD                         
@@ -573,27 +735,46 @@
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
                                                                                 
-           IF  APPL-AOK                                                         
-               CONTINUE                                                         
-           ELSE                                                                 
-               DISPLAY 'ERROR READING DEFAULT DISCLOSURE GROUP'                 
-               MOVE DISCGRP-STATUS  TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING DEFAULT DISCLOSURE GROUP'
+               MOVE DISCGRP-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Selects the rate to apply for the current category:
+      * DIS-PROMO-INT-RATE when a promotional rate is on
+      * file (DIS-PROMO-EXPIRY-DATE populated) and has not
+      * yet expired (expiry date not before the batch run
+      * date, PARM-DATE), otherwise the standard
+      * DIS-INT-RATE. Both dates are YYYY-MM-DD so a
+      * straight alphanumeric compare orders correctly.
+       1200-C-APPLY-PROMO-RATE.
+           IF  DIS-PROMO-EXPIRY-DATE NOT = SPACES
+                                  AND NOT = LOW-VALUES
+               AND DIS-PROMO-EXPIRY-DATE NOT < PARM-DATE
+               MOVE DIS-PROMO-INT-RATE TO WS-EFFECTIVE-INT-RATE
+           ELSE
+               MOVE DIS-INT-RATE       TO WS-EFFECTIVE-INT-RATE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Calculates monthly interest for current category:
-      *   WS-MONTHLY-INT = (TRAN-CAT-BAL * DIS-INT-RATE)
+      *   WS-MONTHLY-INT = (TRAN-CAT-BAL * WS-EFFECTIVE-INT-RATE)
       *                     / 1200
       * 1200 converts annual rate to monthly (rate / 12)
       * and adjusts for rate stored as hundredths (/100).
+      * WS-EFFECTIVE-INT-RATE is set by 1200-C-APPLY-PROMO-RATE
+      * to either the promotional or standard disclosure rate.
       * Accumulates into WS-TOTAL-INT, then writes a
       * generated interest transaction via 1300-B-WRITE-TX.
-       1300-COMPUTE-INTEREST.                                                   
-                                                                                
-           COMPUTE WS-MONTHLY-INT                                               
-            = ( TRAN-CAT-BAL * DIS-INT-RATE) / 1200                             
+       1300-COMPUTE-INTEREST.
+
+           COMPUTE WS-MONTHLY-INT
+            = ( TRAN-CAT-BAL * WS-EFFECTIVE-INT-RATE) / 1200
                                                                                 
            ADD WS-MONTHLY-INT  TO WS-TOTAL-INT                                  
            PERFORM 1300-B-WRITE-TX.                                             
@@ -631,33 +812,283 @@
            MOVE SPACES               TO TRAN-MERCHANT-ZIP                       
            MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM                           
            PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
-           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS                            
-           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS                            
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS
+           MOVE 'N'                  TO TRAN-CARD-PRESENT
+           MOVE ACCT-CURRENCY-CD      TO TRAN-CURRENCY-CD
+
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD
+           IF  TRANFILE-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TRANSACTION RECORD'
+               MOVE TRANFILE-STATUS   TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.                                                              
                                                                                 
-           WRITE FD-TRANFILE-REC FROM TRAN-RECORD                               
-           IF  TRANFILE-STATUS   = '00'                                         
-               MOVE 0 TO APPL-RESULT                                            
-           ELSE                                                                 
-               MOVE 12 TO APPL-RESULT                                           
-           END-IF                                                               
-                                                                                
-           IF  APPL-AOK                                                         
-               CONTINUE                                                         
-           ELSE                                                                 
-               DISPLAY 'ERROR WRITING TRANSACTION RECORD'                       
-               MOVE TRANFILE-STATUS   TO IO-STATUS                              
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
-      * Reserved placeholder for future fee computation.
-      * Currently performs no operation (EXIT only).
-       1400-COMPUTE-FEES.                                                       
-      * To be implemented                                                       
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+      *---------------------------------------------------------------*
+      * Assesses a flat over-limit fee once per account per
+      * run, the first time this account's balance is seen
+      * to exceed its credit limit, and a separate flat late
+      * fee once per account per run, the first time one of the
+      * account's outstanding category balances is found past
+      * due against WS-AGING-TABLE. WS-FEE-POSTED and
+      * WS-LATE-FEE-POSTED each guard their one-time charge
+      * since this paragraph is entered once per category-
+      * balance record. Both accumulate into WS-TOTAL-FEE for
+      * posting by 1050-UPDATE-ACCOUNT.
+       1400-COMPUTE-FEES.
+           IF  WS-FEE-POSTED = 'N'
+               IF  ACCT-CURR-BAL > ACCT-CREDIT-LIMIT
+                   MOVE WS-OVER-LIMIT-FEE-AMT TO WS-MONTHLY-FEE
+                   ADD  WS-MONTHLY-FEE  TO WS-TOTAL-FEE
+                   PERFORM 1400-B-WRITE-FEE-TX
+               END-IF
+               MOVE 'Y' TO WS-FEE-POSTED
+           END-IF
+
+           IF  WS-LATE-FEE-POSTED = 'N'
+               PERFORM 1450-CHECK-PAST-DUE
+               IF  WS-DAYS-PAST-DUE > WS-PAST-DUE-DAYS
+                   MOVE WS-LATE-FEE-AMT  TO WS-MONTHLY-FEE
+                   ADD  WS-MONTHLY-FEE   TO WS-TOTAL-FEE
+                   PERFORM 1450-B-WRITE-LATE-FEE-TX
+                   MOVE 'Y' TO WS-LATE-FEE-POSTED
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Builds and writes a system-generated over-limit fee
+      * transaction record to TRANSACT-FILE, mirroring
+      * 1300-B-WRITE-TX. Generates a unique TRAN-ID from
+      * PARM-DATE and WS-TRANID-SUFFIX. Sets type 07
+      * (adjustment), category 01, source System, and stamps
+      * current DB2-format timestamps. Abends on write
+      * failure.
+       1400-B-WRITE-FEE-TX.
+           ADD 1 TO WS-TRANID-SUFFIX
+
+           STRING PARM-DATE,
+                  WS-TRANID-SUFFIX
+             DELIMITED BY SIZE
+             INTO TRAN-ID
+           END-STRING.
+
+           MOVE '07'                 TO TRAN-TYPE-CD
+           MOVE '01'                 TO TRAN-CAT-CD
+           MOVE 'System'             TO TRAN-SOURCE
+           STRING 'Over-limit fee a/c ' ,
+                  ACCT-ID
+                  DELIMITED BY SIZE
+            INTO TRAN-DESC
+           END-STRING
+           MOVE WS-MONTHLY-FEE       TO TRAN-AMT
+           MOVE 0                    TO TRAN-MERCHANT-ID
+           MOVE SPACES               TO TRAN-MERCHANT-NAME
+           MOVE SPACES               TO TRAN-MERCHANT-CITY
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP
+           MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS
+           MOVE 'N'                  TO TRAN-CARD-PRESENT
+           MOVE ACCT-CURRENCY-CD      TO TRAN-CURRENCY-CD
+
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD
+           IF  TRANFILE-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TRANSACTION RECORD'
+               MOVE TRANFILE-STATUS   TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Searches WS-AGING-TABLE for the category balance record
+      * currently being processed (TRANCAT-ACCT-ID/-TYPE-CD/-CD)
+      * and sets WS-DAYS-PAST-DUE to the number of days between
+      * PARM-DATE and the oldest unpaid TRAN-ORIG-TS on file for
+      * it. Leaves WS-DAYS-PAST-DUE at zero when no matching
+      * posting was ever found -- a category balance with no
+      * transaction history cannot be late.
+       1450-CHECK-PAST-DUE.
+           MOVE 0 TO WS-DAYS-PAST-DUE
+           SET WS-AGE-IDX TO 1
+           SEARCH WS-AGE-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-AGE-ACCT-ID (WS-AGE-IDX) = TRANCAT-ACCT-ID
+                 AND WS-AGE-TYPE-CD (WS-AGE-IDX) = TRANCAT-TYPE-CD
+                 AND WS-AGE-CAT-CD (WS-AGE-IDX) = TRANCAT-CD
+                 MOVE WS-AGE-OLDEST-TS (WS-AGE-IDX) (1:10)
+                                          TO WS-DATE-YMD-X10
+                 PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+                 COMPUTE WS-OLDEST-TS-DATE-INT =
+                    FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+                 COMPUTE WS-DAYS-PAST-DUE =
+                    WS-RUN-DATE-INT - WS-OLDEST-TS-DATE-INT
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Builds and writes a system-generated late fee
+      * transaction record to TRANSACT-FILE, mirroring
+      * 1400-B-WRITE-FEE-TX. Generates a unique TRAN-ID from
+      * PARM-DATE and WS-TRANID-SUFFIX. Sets type 07
+      * (adjustment), category 02 (distinct from the over-limit
+      * fee's category 01), source System, and stamps current
+      * DB2-format timestamps. Abends on write failure.
+       1450-B-WRITE-LATE-FEE-TX.
+           ADD 1 TO WS-TRANID-SUFFIX
+
+           STRING PARM-DATE,
+                  WS-TRANID-SUFFIX
+             DELIMITED BY SIZE
+             INTO TRAN-ID
+           END-STRING.
+
+           MOVE '07'                 TO TRAN-TYPE-CD
+           MOVE '02'                 TO TRAN-CAT-CD
+           MOVE 'System'             TO TRAN-SOURCE
+           STRING 'Late fee a/c ' ,
+                  ACCT-ID
+                  DELIMITED BY SIZE
+            INTO TRAN-DESC
+           END-STRING
+           MOVE WS-MONTHLY-FEE       TO TRAN-AMT
+           MOVE 0                    TO TRAN-MERCHANT-ID
+           MOVE SPACES               TO TRAN-MERCHANT-NAME
+           MOVE SPACES               TO TRAN-MERCHANT-CITY
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP
+           MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS
+           MOVE 'N'                  TO TRAN-CARD-PRESENT
+           MOVE ACCT-CURRENCY-CD     TO TRAN-CURRENCY-CD
+
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD
+           IF  TRANFILE-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TRANSACTION RECORD'
+               MOVE TRANFILE-STATUS   TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * One-time pre-pass over TRANFILE-IN, run before the main
+      * TCATBALF loop starts, that builds WS-AGING-TABLE: the
+      * oldest TRAN-ORIG-TS posted against each account/type/
+      * category combination, resolving the account from
+      * TRAN-CARD-NUM via XREF-FILE.
+       1600-BUILD-AGING-TABLE.
+           PERFORM 1610-TRANFILE-IN-GET-NEXT
+           PERFORM 1620-UPDATE-AGING-ENTRY
+              UNTIL WS-TRAN-EOF = 'Y'
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next transaction record sequentially from
+      * TRANFILE-IN. Sets WS-TRAN-EOF on status '10' (EOF).
+       1610-TRANFILE-IN-GET-NEXT.
+           READ TRANFILE-IN INTO TRAN-RECORD.
+           IF  TRANFILE-IN-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TRANFILE-IN-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO WS-TRAN-EOF
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION FILE (AGING PASS)'
+                   MOVE TRANFILE-IN-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the current transaction's owning account via
+      * XREF-FILE and folds its TRAN-ORIG-TS into
+      * WS-AGING-TABLE, then reads the next transaction before
+      * returning. A card number with no XREF match (orphaned
+      * test data) is skipped rather than abending the run.
+       1620-UPDATE-AGING-ENTRY.
+           MOVE TRAN-CARD-NUM OF TRAN-RECORD TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                 CONTINUE
+           END-READ
+
+           IF  XREFFILE-STATUS = '00'
+               PERFORM 1630-ADD-AGING-ENTRY
+           END-IF
+
+           PERFORM 1610-TRANFILE-IN-GET-NEXT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Finds or adds the WS-AGING-TABLE entry for the current
+      * transaction's (account, type, category), keeping the
+      * earliest TRAN-ORIG-TS seen for that combination. Silently
+      * skips the transaction if the table is already full --
+      * 1000 entries is a generous bound for this fixture data's
+      * account and category volume.
+       1630-ADD-AGING-ENTRY.
+           SET WS-AGE-IDX TO 1
+           SEARCH WS-AGE-ENTRY
+              AT END
+                 IF WS-AGE-ENTRIES-USED < 1000
+                     ADD 1 TO WS-AGE-ENTRIES-USED
+                     SET WS-AGE-IDX TO WS-AGE-ENTRIES-USED
+                     MOVE XREF-ACCT-ID   TO WS-AGE-ACCT-ID (WS-AGE-IDX)
+                     MOVE TRAN-TYPE-CD OF TRAN-RECORD
+                                       TO WS-AGE-TYPE-CD (WS-AGE-IDX)
+                     MOVE TRAN-CAT-CD OF TRAN-RECORD
+                                       TO WS-AGE-CAT-CD (WS-AGE-IDX)
+                     MOVE TRAN-ORIG-TS OF TRAN-RECORD
+                                       TO WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                 END-IF
+              WHEN WS-AGE-ACCT-ID (WS-AGE-IDX) = XREF-ACCT-ID
+                 AND WS-AGE-TYPE-CD (WS-AGE-IDX) =
+                        TRAN-TYPE-CD OF TRAN-RECORD
+                 AND WS-AGE-CAT-CD (WS-AGE-IDX) =
+                        TRAN-CAT-CD OF TRAN-RECORD
+                 IF  TRAN-ORIG-TS OF TRAN-RECORD <
+                        WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                     MOVE TRAN-ORIG-TS OF TRAN-RECORD
+                                       TO WS-AGE-OLDEST-TS (WS-AGE-IDX)
+                 END-IF
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
       * Closes TCATBAL-FILE. Abends on non-zero status.
        9000-TCATBALF-CLOSE.                                                     
            MOVE 8 TO  APPL-RESULT.                                              
@@ -747,17 +1178,36 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING TRANSACTION FILE'                         
-               MOVE TRANFILE-STATUS  TO IO-STATUS                               
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes TRANFILE-IN, the aging pre-pass read side.
+       9500-TRANFILE-IN-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANFILE-IN
+           IF  TRANFILE-IN-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE (AGING PASS)'
+               MOVE TRANFILE-IN-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
       * Formats current system date/time into DB2-style
       * timestamp YYYY-MM-DD-HH.MM.SS.HH0000 for use in
       * transaction record timestamp fields.
-       Z-GET-DB2-FORMAT-TIMESTAMP.                                              
+       Z-GET-DB2-FORMAT-TIMESTAMP.
            MOVE FUNCTION CURRENT-DATE TO COBOL-TS                               
            MOVE COB-YYYY TO DB2-YYYY                                            
            MOVE COB-MM   TO DB2-MM                                              
@@ -769,9 +1219,79 @@
            MOVE '0000'   TO DB2-REST                                            
            MOVE '-' TO DB2-STREEP-1 DB2-STREEP-2 DB2-STREEP-3                   
            MOVE '.' TO DB2-DOT-1 DB2-DOT-2 DB2-DOT-3                            
-      *    DISPLAY 'DB2-TIMESTAMP = ' DB2-FORMAT-TS                             
-           EXIT.                                                                
-                                                                                
+      *    DISPLAY 'DB2-TIMESTAMP = ' DB2-FORMAT-TS
+           EXIT.
+
+      * Splits a YYYY-MM-DD field (WS-DATE-YMD-X10, set by the
+      * caller) into WS-DATE-YMD-9 for use with FUNCTION
+      * INTEGER-OF-DATE.
+       Z-CONVERT-DATE-TO-YYYYMMDD.
+           MOVE WS-DATE-YYYY TO WS-DATE-YMD-YYYY
+           MOVE WS-DATE-MM   TO WS-DATE-YMD-MM
+           MOVE WS-DATE-DD   TO WS-DATE-YMD-DD
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the interest posting itself processed successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-RECORD-COUNT             TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Abnormal termination handler. Calls LE runtime
       * CEE3ABD with abend code 999 to terminate on
       * unrecoverable I/O errors.
