@@ -26,6 +26,15 @@
       * Record layout: CARD-XREF-RECORD (50 bytes) from CVACT03Y.cpy
       * Cross-reference links card numbers to customer IDs and
       * account IDs.
+      * For each cross-reference record, also verifies that its
+      * XREF-ACCT-ID and XREF-CUST-ID foreign keys resolve to a
+      * real record in ACCTFILE and CUSTDAT respectively (random
+      * READ by primary key). A record whose account and/or
+      * customer cannot be found is an orphan -- it is displayed
+      * with an ORPHAN warning identifying which side is missing,
+      * and counted. Orphan and total counts are displayed at the
+      * end of the run; this program does not abend on an orphan,
+      * only on a genuine file I/O error.
       * JCL wrapper: app/jcl/READXREF.jcl
       * Abends via CEE3ABD (code 999) on any I/O error.
       ******************************************************************
@@ -38,22 +47,64 @@
        FILE-CONTROL.                                                            
       * CARDXREF VSAM KSDS -- primary key XREF-CARD-NUM (16 bytes)
       * Opened SEQUENTIAL for full-file scan in key order
-           SELECT XREFFILE-FILE ASSIGN TO   XREFFILE                            
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS SEQUENTIAL                                    
-                  RECORD KEY   IS FD-XREF-CARD-NUM                              
-                  FILE STATUS  IS XREFFILE-STATUS.                              
-      *                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
+           SELECT XREFFILE-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+      * Account master VSAM KSDS -- random read by ACCT-ID to
+      * verify a cross-reference record's account foreign key
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+      * Customer master VSAM KSDS -- random read by CUST-ID to
+      * verify a cross-reference record's customer foreign key
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTDAT-STATUS.
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
       * FD record for CARDXREF: 50-byte physical I/O buffer
       * FD-XREF-CARD-NUM (16) serves as KSDS primary key
       * FD-XREF-DATA (34) holds remaining cross-ref fields
-       FD  XREFFILE-FILE.                                                       
-       01  FD-XREFFILE-REC.                                                     
-           05 FD-XREF-CARD-NUM                  PIC X(16).                      
-           05 FD-XREF-DATA                      PIC X(34).                      
-                                                                                
+       FD  XREFFILE-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+      * FD record for account master VSAM (300 bytes), random
+      * read by FD-ACCT-ID to check XREF-ACCT-ID exists
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * FD record for customer master VSAM (500 bytes), random
+      * read by FD-CUST-ID to check XREF-CUST-ID exists
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTDAT-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
@@ -63,12 +114,62 @@
       *   XREF-CUST-ID   PIC 9(09) -- customer identifier
       *   XREF-ACCT-ID   PIC 9(11) -- account identifier
       *   FILLER          PIC X(14) -- reserved
-       COPY CVACT03Y.                                                           
+       COPY CVACT03Y.
       * Two-byte FILE STATUS: '00'=OK, '10'=EOF, other=error
-       01  XREFFILE-STATUS.                                                     
-           05  XREFFILE-STAT1      PIC X.                                       
-           05  XREFFILE-STAT2      PIC X.                                       
-                                                                                
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+      * CVACT01Y: 300-byte account master record, used only to
+      * verify XREF-ACCT-ID resolves to a real account
+       COPY CVACT01Y.
+      * Two-byte FILE STATUS for ACCTFILE random read
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+      * CVCUS01Y: 500-byte customer master record, used only to
+      * verify XREF-CUST-ID resolves to a real customer
+       COPY CVCUS01Y.
+      * Two-byte FILE STATUS for CUSTDAT random read
+       01  CUSTDAT-STATUS.
+           05  CUSTDAT-STAT1       PIC X.
+           05  CUSTDAT-STAT2       PIC X.
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBACT03C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
+
+      * Orphan-detection flags and counters. WS-ACCT-FOUND-FLG /
+      * WS-CUST-FOUND-FLG are set by 1100-CHECK-ORPHAN for each
+      * cross-reference record; a record is an orphan when either
+      * is 'N'.
+       01  WS-ORPHAN-VARS.
+           05  WS-ACCT-FOUND-FLG        PIC X(01) VALUE 'Y'.
+               88  ACCT-FOUND                     VALUE 'Y'.
+               88  ACCT-NOT-FOUND                 VALUE 'N'.
+           05  WS-CUST-FOUND-FLG        PIC X(01) VALUE 'Y'.
+               88  CUST-FOUND                     VALUE 'Y'.
+               88  CUST-NOT-FOUND                 VALUE 'N'.
+           05  WS-RECORD-COUNT          PIC 9(07) COMP-3 VALUE 0.
+           05  WS-ORPHAN-COUNT          PIC 9(07) COMP-3 VALUE 0.
+           05  WS-ACCT-ORPHAN-COUNT     PIC 9(07) COMP-3 VALUE 0.
+           05  WS-CUST-ORPHAN-COUNT     PIC 9(07) COMP-3 VALUE 0.
+      * Reconciliation totals derived at end of run: cross-
+      * reference records whose account/customer foreign key
+      * did resolve. Compared against CBACT01C's ACCOUNT RECORDS
+      * READ and CBCUS01C's CUSTOMER RECORDS SCANNED counts to
+      * confirm the three master files stay in step with CARDXREF.
+           05  WS-ACCT-MATCHED-COUNT    PIC 9(07) COMP-3 VALUE 0.
+           05  WS-CUST-MATCHED-COUNT    PIC 9(07) COMP-3 VALUE 0.
+
       * Working copy of FILE STATUS for display formatting
        01  IO-STATUS.                                                           
            05  IO-STAT1            PIC X.                                       
@@ -98,25 +199,56 @@
       * Main control -- opens CARDXREF, reads all cross-reference
       * records, displays each to SYSOUT, then closes the file.
       * Pattern: OPEN -> sequential READ loop -> CLOSE -> GOBACK
-       PROCEDURE DIVISION.                                                      
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT03C'.                    
-           PERFORM 0000-XREFFILE-OPEN.                                          
-                                                                                
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT03C'.
+           PERFORM 0000-XREFFILE-OPEN.
+           PERFORM 0100-ACCTFILE-OPEN.
+           PERFORM 0200-CUSTDAT-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
       * Loop through all cross-reference records sequentially
       * until 1000-XREFFILE-GET-NEXT signals end-of-file.
       * Note: record is displayed both in GET-NEXT and here.
-           PERFORM UNTIL END-OF-FILE = 'Y'                                      
-               IF  END-OF-FILE = 'N'                                            
-                   PERFORM 1000-XREFFILE-GET-NEXT                               
-                   IF  END-OF-FILE = 'N'                                        
-                       DISPLAY CARD-XREF-RECORD                                 
-                   END-IF                                                       
-               END-IF                                                           
-           END-PERFORM.                                                         
-                                                                                
-           PERFORM 9000-XREFFILE-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT03C'.                      
+      * Each record is also checked for orphaned foreign keys.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-XREFFILE-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                       DISPLAY CARD-XREF-RECORD
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 1100-CHECK-ORPHAN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 9000-XREFFILE-CLOSE.
+           PERFORM 9100-ACCTFILE-CLOSE.
+           PERFORM 9200-CUSTDAT-CLOSE.
+
+           COMPUTE WS-ACCT-MATCHED-COUNT =
+                   WS-RECORD-COUNT - WS-ACCT-ORPHAN-COUNT
+           COMPUTE WS-CUST-MATCHED-COUNT =
+                   WS-RECORD-COUNT - WS-CUST-ORPHAN-COUNT
+
+           DISPLAY 'CROSS-REFERENCE RECORDS READ   : ' WS-RECORD-COUNT
+           DISPLAY 'ORPHAN RECORDS FOUND           : ' WS-ORPHAN-COUNT
+           DISPLAY '  MISSING ACCOUNT              : '
+                   WS-ACCT-ORPHAN-COUNT
+           DISPLAY '  MISSING CUSTOMER             : '
+                   WS-CUST-ORPHAN-COUNT
+           DISPLAY 'RECONCILIATION TOTALS'
+           DISPLAY '  ACCOUNTS MATCHED             : '
+                   WS-ACCT-MATCHED-COUNT
+           DISPLAY '  CUSTOMERS MATCHED            : '
+                   WS-CUST-MATCHED-COUNT
+
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT03C'.
                                                                                 
       * Returns control to the calling JCL step
            GOBACK.                                                              
@@ -172,16 +304,109 @@
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
       * On failure: display status and abend with code 999
-           IF  APPL-AOK                                                         
-               CONTINUE                                                         
-           ELSE                                                                 
-               DISPLAY 'ERROR OPENING XREFFILE'                                 
-               MOVE XREFFILE-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING XREFFILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens ACCTFILE for random input READ (orphan account
+      * lookup by ACCT-ID).
+      *---------------------------------------------------------------*
+       0100-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens CUSTDAT for random input READ (orphan customer
+      * lookup by CUST-ID).
+      *---------------------------------------------------------------*
+       0200-CUSTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Verifies the current CARD-XREF-RECORD's foreign keys each
+      * resolve to a real record: XREF-ACCT-ID in ACCTFILE and
+      * XREF-CUST-ID in CUSTDAT. Neither lookup's NOTFND (INVALID
+      * KEY / status '23') is a program error -- it means the
+      * cross-reference record is an orphan, which is exactly
+      * what this paragraph is looking for. Any other non-zero
+      * status is a genuine I/O error and still abends.
+      *---------------------------------------------------------------*
+       1100-CHECK-ORPHAN.
+           SET ACCT-FOUND TO TRUE
+           SET CUST-FOUND TO TRUE
+
+           MOVE XREF-ACCT-ID TO FD-ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                   SET ACCT-NOT-FOUND TO TRUE
+           END-READ
+           IF  ACCTFILE-STATUS NOT = '00' AND NOT = '23'
+               DISPLAY 'ERROR READING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+               INVALID KEY
+                   SET CUST-NOT-FOUND TO TRUE
+           END-READ
+           IF  CUSTDAT-STATUS NOT = '00' AND NOT = '23'
+               DISPLAY 'ERROR READING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           IF  ACCT-NOT-FOUND OR CUST-NOT-FOUND
+               ADD 1 TO WS-ORPHAN-COUNT
+               IF ACCT-NOT-FOUND
+                   ADD 1 TO WS-ACCT-ORPHAN-COUNT
+                   DISPLAY 'ORPHAN XREF RECORD - ACCOUNT NOT FOUND: '
+                           XREF-CARD-NUM ' ACCT-ID: ' XREF-ACCT-ID
+               END-IF
+               IF CUST-NOT-FOUND
+                   ADD 1 TO WS-CUST-ORPHAN-COUNT
+                   DISPLAY 'ORPHAN XREF RECORD - CUSTOMER NOT FOUND: '
+                           XREF-CARD-NUM ' CUST-ID: ' XREF-CUST-ID
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Closes XREFFILE after all records are processed.
       * Uses ADD/SUBTRACT arithmetic instead of MOVE for result.
       * Abends the program if the file cannot be closed.
@@ -199,13 +424,115 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING XREFFILE'                                 
-               MOVE XREFFILE-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
+               DISPLAY 'ERROR CLOSING XREFFILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes ACCTFILE after all records are processed.
+      *---------------------------------------------------------------*
+       9100-ACCTFILE-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes CUSTDAT after all records are processed.
+      *---------------------------------------------------------------*
+       9200-CUSTDAT-CLOSE.
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               SUBTRACT APPL-RESULT FROM APPL-RESULT
+           ELSE
+               ADD 12 TO ZERO GIVING APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the cross-reference file itself processed
+      * successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-RECORD-COUNT             TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Abends program via IBM LE CEE3ABD with abend code 999.
       * TIMING=0 means abend immediately without cleanup delay.
        9999-ABEND-PROGRAM.                                                      
