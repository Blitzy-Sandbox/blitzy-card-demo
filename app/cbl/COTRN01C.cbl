@@ -0,0 +1,599 @@
+      ******************************************************************
+      * Program     : COTRN01C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : View a single Transaction from TRANSACT file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COTRN01C
+      * Transaction: CT01
+      * BMS Map:     COTRN01 / COTRN1A
+      * Function:    Transaction view screen. Read-only detail display
+      *              of a single 350-byte TRANSACT record keyed on
+      *              TRAN-ID, either supplied directly by the user or
+      *              carried over from COTRN00C's list screen. Also
+      *              hosts the dispute/chargeback workflow for the
+      *              transaction being viewed:
+      *                PF5 files a dispute  (any user)   NONE->PENDING
+      *                PF6 starts review    (admin only) PENDING->
+      *                                                   UNDER-REVIEW
+      *                PF7 resolves for the customer (admin only)
+      *                                     UNDER-REVIEW->RESOLVED-CUST
+      *                PF8 resolves for the merchant (admin only)
+      *                                     UNDER-REVIEW->RESOLVED-MERCH
+      * Files:       TRANSACT (READ, READ UPDATE, REWRITE)
+      * Navigation:  PF3 returns to caller (typically COTRN00C).
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRN01C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRN01C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CT01'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANSACT-FILE           PIC X(08) VALUE 'TRANSACT'.
+      *
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *
+         05 WS-TRAN-AMT-E              PIC +99999999.99 VALUE ZEROS.
+      * Work area for stamping TRAN-DISPUTE-DATE when a dispute
+      * is filed
+         05 WS-TODAY-YYYYMMDD.
+             10 WS-TODAY-CCYY          PIC 9(04).
+             10 WS-TODAY-MM            PIC 9(02).
+             10 WS-TODAY-DD            PIC 9(02).
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+      * CT01-specific extension -- carries the TRAN-ID to view,
+      * either typed by the user or handed off from COTRN00C's
+      * CDEMO-CT00-TRN-SELECTED field of the same byte layout.
+          05 CDEMO-CT01-INFO.
+             10 CDEMO-CT01-TRN-SELECTED    PIC X(16).
+
+      * BMS symbolic map for transaction view screen (COTRN1A)
+       COPY COTRN01.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+      * 350-byte transaction record layout (TRAN-RECORD)
+       COPY CVTRA05Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. AID dispatch: Enter=lookup by TRAN-ID
+      * typed on the screen, PF3=back to caller.
+       MAIN-PARA.
+           SET ERR-FLG-OFF     TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRN1AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRN1AO
+                   MOVE -1       TO TRNIDINL OF COTRN1AI
+                   IF CDEMO-CT01-TRN-SELECTED NOT = SPACES AND
+                                                     LOW-VALUES
+                       MOVE CDEMO-CT01-TRN-SELECTED TO
+                            TRNIDINI OF COTRN1AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-TRNVIEW-SCREEN
+               ELSE
+                   PERFORM RECEIVE-TRNVIEW-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COTRN00C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF5
+                           PERFORM FILE-DISPUTE
+                       WHEN DFHPF6
+                           PERFORM START-DISPUTE-REVIEW
+                       WHEN DFHPF7
+                           PERFORM RESOLVE-DISPUTE-FOR-CUSTOMER
+                       WHEN DFHPF8
+                           PERFORM RESOLVE-DISPUTE-FOR-MERCHANT
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRNVIEW-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Validate the TRAN-ID typed on the screen, then read and
+      * display the matching TRANSACT record.
+       PROCESS-ENTER-KEY.
+           IF TRNIDINI OF COTRN1AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Tran ID must be entered...' TO WS-MESSAGE
+               MOVE -1       TO TRNIDINL OF COTRN1AI
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           MOVE TRNIDINI OF COTRN1AI TO TRAN-ID
+           PERFORM READ-TRANSACT-FILE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           PERFORM POPULATE-TRAN-DETAIL.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       READ-TRANSACT-FILE.
+           EXEC CICS READ
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction ID NOT found...' TO WS-MESSAGE
+                   MOVE -1       TO TRNIDINL OF COTRN1AI
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TRNIDINL OF COTRN1AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-TRAN-DETAIL
+      *----------------------------------------------------------------*
+      * Map the 350-byte TRAN-RECORD onto the read-only detail
+      * output fields.
+       POPULATE-TRAN-DETAIL.
+           MOVE TRAN-ID              TO TRNIDINI OF COTRN1AI
+           MOVE TRAN-CARD-NUM        TO CARDNUMO OF COTRN1AO
+           MOVE TRAN-TYPE-CD         TO TTYPCDO  OF COTRN1AO
+           MOVE TRAN-CAT-CD          TO TCATCDO  OF COTRN1AO
+           MOVE TRAN-SOURCE          TO TRNSRCO  OF COTRN1AO
+           MOVE TRAN-DESC            TO TDESCO   OF COTRN1AO
+           MOVE TRAN-AMT             TO WS-TRAN-AMT-E
+           MOVE WS-TRAN-AMT-E        TO TRNAMTO  OF COTRN1AO
+           MOVE TRAN-MERCHANT-ID     TO MIDO     OF COTRN1AO
+           MOVE TRAN-MERCHANT-NAME   TO MNAMEO   OF COTRN1AO
+           MOVE TRAN-MERCHANT-CITY   TO MCITYO   OF COTRN1AO
+           MOVE TRAN-MERCHANT-ZIP    TO MZIPO    OF COTRN1AO
+           MOVE TRAN-ORIG-TS         TO TORIGDTO OF COTRN1AO
+           MOVE TRAN-PROC-TS         TO TPROCDTO OF COTRN1AO
+           PERFORM POPULATE-DISPUTE-STATUS
+           PERFORM SEND-TRNVIEW-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-DISPUTE-STATUS
+      *----------------------------------------------------------------*
+      * Translates TRAN-DISPUTE-STATUS into a readable label for
+      * the screen, alongside the date the dispute was filed.
+       POPULATE-DISPUTE-STATUS.
+           EVALUATE TRUE
+               WHEN TRAN-DISPUTE-NONE
+                   MOVE 'NONE'            TO DISPSTO  OF COTRN1AO
+               WHEN TRAN-DISPUTE-PENDING
+                   MOVE 'PENDING'         TO DISPSTO  OF COTRN1AO
+               WHEN TRAN-DISPUTE-UNDER-REVIEW
+                   MOVE 'UNDER REVIEW'    TO DISPSTO  OF COTRN1AO
+               WHEN TRAN-DISPUTE-RESOLVED-CUST
+                   MOVE 'RESOLVED-CUSTOMER' TO DISPSTO OF COTRN1AO
+               WHEN TRAN-DISPUTE-RESOLVED-MERCH
+                   MOVE 'RESOLVED-MERCHANT' TO DISPSTO OF COTRN1AO
+               WHEN OTHER
+                   MOVE 'NONE'            TO DISPSTO  OF COTRN1AO
+           END-EVALUATE
+           MOVE TRAN-DISPUTE-DATE        TO DISPDTO  OF COTRN1AO.
+
+      *----------------------------------------------------------------*
+      *                      FILE-DISPUTE
+      *----------------------------------------------------------------*
+      * PF5, any user. Files a dispute against the transaction
+      * currently keyed on the screen, moving it from NONE to
+      * PENDING and stamping today's date.
+       FILE-DISPUTE.
+           PERFORM VALIDATE-DISPUTE-TRANID
+           PERFORM READ-TRANSACT-UPDATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           IF NOT TRAN-DISPUTE-NONE
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE 'A dispute already exists on this transaction'
+                                          TO WS-MESSAGE
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-CCYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DD
+           SET TRAN-DISPUTE-PENDING        TO TRUE
+           MOVE WS-TODAY-YYYYMMDD          TO TRAN-DISPUTE-DATE
+           PERFORM REWRITE-TRANSACT-FILE
+
+           IF ERR-FLG-OFF
+               MOVE 'Dispute filed for this transaction' TO WS-MESSAGE
+           END-IF
+           PERFORM POPULATE-TRAN-DETAIL.
+
+      *----------------------------------------------------------------*
+      *                      START-DISPUTE-REVIEW
+      *----------------------------------------------------------------*
+      * PF6, admin only. Moves a PENDING dispute to UNDER REVIEW.
+       START-DISPUTE-REVIEW.
+           PERFORM VALIDATE-DISPUTE-ADMIN
+           PERFORM VALIDATE-DISPUTE-TRANID
+           PERFORM READ-TRANSACT-UPDATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           IF NOT TRAN-DISPUTE-PENDING
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE 'Dispute must be Pending to start review'
+                                          TO WS-MESSAGE
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           SET TRAN-DISPUTE-UNDER-REVIEW TO TRUE
+           PERFORM REWRITE-TRANSACT-FILE
+
+           IF ERR-FLG-OFF
+               MOVE 'Dispute is now under review' TO WS-MESSAGE
+           END-IF
+           PERFORM POPULATE-TRAN-DETAIL.
+
+      *----------------------------------------------------------------*
+      *                      RESOLVE-DISPUTE-FOR-CUSTOMER
+      *----------------------------------------------------------------*
+      * PF7, admin only. Resolves an UNDER REVIEW dispute in the
+      * customer's favor.
+       RESOLVE-DISPUTE-FOR-CUSTOMER.
+           PERFORM VALIDATE-DISPUTE-ADMIN
+           PERFORM VALIDATE-DISPUTE-TRANID
+           PERFORM READ-TRANSACT-UPDATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           IF NOT TRAN-DISPUTE-UNDER-REVIEW
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE 'Dispute must be Under Review to resolve'
+                                          TO WS-MESSAGE
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           SET TRAN-DISPUTE-RESOLVED-CUST TO TRUE
+           PERFORM REWRITE-TRANSACT-FILE
+
+           IF ERR-FLG-OFF
+               MOVE 'Dispute resolved in customer favor' TO WS-MESSAGE
+           END-IF
+           PERFORM POPULATE-TRAN-DETAIL.
+
+      *----------------------------------------------------------------*
+      *                      RESOLVE-DISPUTE-FOR-MERCHANT
+      *----------------------------------------------------------------*
+      * PF8, admin only. Resolves an UNDER REVIEW dispute in the
+      * merchant's favor (dispute denied, charge stands).
+       RESOLVE-DISPUTE-FOR-MERCHANT.
+           PERFORM VALIDATE-DISPUTE-ADMIN
+           PERFORM VALIDATE-DISPUTE-TRANID
+           PERFORM READ-TRANSACT-UPDATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           IF NOT TRAN-DISPUTE-UNDER-REVIEW
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE 'Dispute must be Under Review to resolve'
+                                          TO WS-MESSAGE
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+
+           SET TRAN-DISPUTE-RESOLVED-MERCH TO TRUE
+           PERFORM REWRITE-TRANSACT-FILE
+
+           IF ERR-FLG-OFF
+               MOVE 'Dispute resolved in merchant favor' TO WS-MESSAGE
+           END-IF
+           PERFORM POPULATE-TRAN-DETAIL.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-DISPUTE-TRANID
+      *----------------------------------------------------------------*
+      * Shared key-field check used by all four dispute actions.
+       VALIDATE-DISPUTE-TRANID.
+           IF TRNIDINI OF COTRN1AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Tran ID must be entered...' TO WS-MESSAGE
+               MOVE -1       TO TRNIDINL OF COTRN1AI
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF
+           MOVE TRNIDINI OF COTRN1AI TO TRAN-ID.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-DISPUTE-ADMIN
+      *----------------------------------------------------------------*
+      * Shared admin-only check used by the review/resolve actions.
+       VALIDATE-DISPUTE-ADMIN.
+           IF NOT CDEMO-USRTYP-ADMIN
+               MOVE 'Y' TO WS-ERR-FLG
+               MOVE 'Only an administrator may perform this action'
+                                          TO WS-MESSAGE
+               PERFORM SEND-TRNVIEW-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANSACT-UPDATE
+      *----------------------------------------------------------------*
+      * Re-reads TRANSACT WITH UPDATE, a separate read from the
+      * plain display read in READ-TRANSACT-FILE, so REWRITE-
+      * TRANSACT-FILE can REWRITE it -- the same two-read pattern
+      * COCRDUPC uses for CARDDAT.
+       READ-TRANSACT-UPDATE.
+           EXEC CICS READ
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction ID NOT found...' TO WS-MESSAGE
+                   MOVE -1       TO TRNIDINL OF COTRN1AI
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TRNIDINL OF COTRN1AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-TRANSACT-FILE
+      *----------------------------------------------------------------*
+      * Commits the in-memory TRAN-RECORD (updated dispute fields)
+      * back to TRANSACT.
+       REWRITE-TRANSACT-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-TRANSACT-FILE)
+                FROM      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y' TO WS-ERR-FLG
+                   MOVE 'Unable to update Transaction...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRNVIEW-SCREEN
+      *----------------------------------------------------------------*
+       SEND-TRNVIEW-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE            TO ERRMSGO  OF COTRN1AO
+
+           EXEC CICS SEND
+                     MAP('COTRN1A')
+                     MAPSET('COTRN01')
+                     FROM(COTRN1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRNVIEW-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-TRNVIEW-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COTRN1A')
+                     MAPSET('COTRN01')
+                     INTO(COTRN1AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRN1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRN1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRN1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRN1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRN1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRN1AO.
+
