@@ -0,0 +1,807 @@
+      ******************************************************************
+      * Program     : COTRT00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : List all transaction types from TRANTYPE file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Transaction type list browse
+      *                      (admin function)
+      * Transaction: CTT0
+      * BMS Map:     COTRT00 / COTRT0A
+      * Function:    Reads TRANTYPE VSAM KSDS records and displays a
+      *              paginated list (10 rows per page) of the codes
+      *              used to classify transactions (see CVTRA03Y and
+      *              CBTRN03C's report description lookup). Uses the
+      *              same STARTBR/READNEXT/READPREV/ENDBR browse
+      *              pattern as COUSR00C.
+      * Features:    F7/F8 paging, transaction type code search via
+      *              the TTCDIN input field, and row selection for
+      *              the update (U) action. TRANTYPE is a small,
+      *              closed lookup table maintained by the batch
+      *              load JCL (app/jcl/TRANTYPE.jcl) -- this screen
+      *              and its companion update program (COTRT01C)
+      *              only change a code's description, they never
+      *              add or delete a code.
+      * Admin-only:  Accessible from admin menu (COADM01C). User
+      *              type validated via CDEMO-USRTYP-ADMIN flag in
+      *              the COMMAREA (see COCOM01Y.cpy).
+      * Files:       TRANTYPE (STARTBR, READNEXT, READPREV, ENDBR)
+      * Navigation:  PF3 returns to admin menu (COADM01C).
+      *              PF7 pages backward. PF8 pages forward.
+      *              Enter with U selection routes to COTRT01C
+      *              (update) via XCTL.
+      * Copybooks:   COCOM01Y (COMMAREA), CVTRA03Y (TRAN-TYPE-
+      *              RECORD), COTTL01Y (titles), CSDAT01Y
+      *              (date/time), CSMSG01Y (messages), DFHAID,
+      *              DFHBMSCA
+      * See also:    app/bms/COTRT00.bms (screen layout)
+      *              app/cpy-bms/COTRT00.CPY (symbolic map)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRT00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Program identity and state flags
+       01 WS-VARIABLES.
+      *  Program name used in COMMAREA routing and screen header
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRT00C'.
+      *  CICS transaction ID for pseudo-conversational RETURN
+         05 WS-TRANID                  PIC X(04) VALUE 'CTT0'.
+      *  Message buffer displayed in the screen error/info area
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *  CICS file name for the TRANTYPE VSAM KSDS dataset
+         05 WS-TRANTYPE-FILE           PIC X(08) VALUE 'TRANTYPE'.
+      *  Error flag: set to Y on CICS or validation error
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *  End-of-file flag for TRANTYPE browse operations
+         05 WS-TRANTYPE-EOF            PIC X(01) VALUE 'N'.
+           88 TRANTYPE-EOF                       VALUE 'Y'.
+           88 TRANTYPE-NOT-EOF                   VALUE 'N'.
+      *  Controls whether SEND MAP uses ERASE (full redraw)
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+
+      *  CICS RESP and RESP2 codes from file I/O operations
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *  Row index for 10-row screen list (1 through 10)
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+      *  Local page number tracker
+         05 WS-PAGE-NUM                PIC S9(04) COMP VALUE ZEROS.
+
+      * 10-row display buffer for transaction type list assembly.
+      * Each row holds selection flag, type code, and description.
+       01 WS-TRANTYPE-DATA.
+         02 TRANTYPE-REC OCCURS 10 TIMES.
+           05 TRANTYPE-SEL                PIC X(01).
+           05 FILLER                      PIC X(02).
+           05 TRANTYPE-CD                 PIC X(02).
+           05 FILLER                      PIC X(02).
+           05 TRANTYPE-DESC               PIC X(50).
+
+      * COMMAREA for inter-program communication (COCOM01Y.cpy).
+      * Carries user ID, program routing, and context flags.
+       COPY COCOM01Y.
+      *  CTT0-specific extension: paging state and selection
+          05 CDEMO-CTT0-INFO.
+      *     First type code on current page (paging anchor)
+             10 CDEMO-CTT0-CD-FIRST        PIC X(02).
+      *     Last type code on current page (paging anchor)
+             10 CDEMO-CTT0-CD-LAST         PIC X(02).
+      *     Current page number displayed to the user
+             10 CDEMO-CTT0-PAGE-NUM        PIC 9(08).
+      *     Flag indicating more records exist after this page
+             10 CDEMO-CTT0-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+      *     Selection action entered by user (U=update)
+             10 CDEMO-CTT0-SEL-FLG         PIC X(01).
+      *     Type code of the selected row for update
+             10 CDEMO-CTT0-SELECTED        PIC X(02).
+      * BMS symbolic map for transaction type list screen COTRT0A.
+      * Defines input (COTRT0AI) and output (COTRT0AO) areas
+      * with 10 rows of SEL/TTCD/TTDESC fields.
+       COPY COTRT00.
+
+      * Application title and banner text (COTTL01Y.cpy).
+      * Provides CCDA-TITLE01, CCDA-TITLE02 for screen header.
+       COPY COTTL01Y.
+      * Date/time working storage fields (CSDAT01Y.cpy).
+      * Provides WS-CURDATE-DATA and formatted date/time views.
+       COPY CSDAT01Y.
+      * Common user message definitions (CSMSG01Y.cpy).
+      * Provides CCDA-MSG-INVALID-KEY and CCDA-MSG-THANK-YOU.
+       COPY CSMSG01Y.
+      * 60-byte transaction type record layout (CVTRA03Y.cpy).
+      * Defines TRAN-TYPE-RECORD with TRAN-TYPE (key) and
+      * TRAN-TYPE-DESC.
+       COPY CVTRA03Y.
+
+      * CICS attention identifier constants (DFHAID).
+      * Provides DFHENTER, DFHPF3, DFHPF7, DFHPF8, etc.
+       COPY DFHAID.
+      * BMS attribute byte constants (DFHBMSCA).
+      * Provides field attribute values for colors/highlights.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      * CICS passes the COMMAREA via DFHCOMMAREA. Length is
+      * in EIBCALEN (0 on first entry, >0 on re-entry).
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. On first entry, perform forward page.
+      * On re-entry, dispatch AID: Enter=select type, PF3=back,
+      * PF7=page backward, PF8=page forward.
+       MAIN-PARA.
+
+      *    Initialize state flags for this interaction cycle
+           SET ERR-FLG-OFF TO TRUE
+           SET TRANTYPE-NOT-EOF TO TRUE
+           SET NEXT-PAGE-NO TO TRUE
+           SET SEND-ERASE-YES TO TRUE
+
+      *    Clear message areas on screen and in working storage
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRT0AO
+
+      *    Set cursor to the type code search input field
+           MOVE -1       TO TTCDINL OF COTRT0AI
+
+      *    Check EIBCALEN: 0 means no COMMAREA (not routed
+      *    here properly) so redirect to sign-on screen
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+      *        Copy COMMAREA from linkage into working storage
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      *        First-time entry: display initial type list page
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRT0AO
+                   PERFORM PROCESS-ENTER-KEY
+                   PERFORM SEND-TRNTLST-SCREEN
+               ELSE
+      *            Re-entry: receive user input and dispatch
+      *            based on the AID key pressed
+                   PERFORM RECEIVE-TRNTLST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+      *                    Process row selection or search
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+      *                    PF3: return to admin menu COADM01C
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+      *                    PF7: page backward in type list
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+      *                    PF8: page forward in type list
+                           PERFORM PROCESS-PF8-KEY
+                       WHEN OTHER
+      *                    Unrecognized key: show error message
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE -1       TO TTCDINL OF COTRT0AI
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRNTLST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    Pseudo-conversational return: CICS suspends this
+      *    task and re-invokes via transaction CTT0 when the
+      *    user presses a key, passing COMMAREA for state
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Process ENTER key. Scans all 10 selection fields to
+      * find a type row marked for update, then dispatches to
+      * COTRT01C via XCTL. If no selection, uses the search
+      * field to set the browse starting position and
+      * refreshes the list.
+       PROCESS-ENTER-KEY.
+
+      *    Scan the 10 row selection fields (SEL0001 - SEL0010)
+      *    to find the first non-empty selection.
+           EVALUATE TRUE
+               WHEN SEL0001I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0001I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD01I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0002I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0002I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD02I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0003I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0003I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD03I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0004I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0004I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD04I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0005I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0005I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD05I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0006I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0006I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD06I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0007I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0007I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD07I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0008I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0008I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD08I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0009I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0009I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD09I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN SEL0010I OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0010I  OF COTRT0AI TO CDEMO-CTT0-SEL-FLG
+                   MOVE TTCD10I   OF COTRT0AI TO CDEMO-CTT0-SELECTED
+               WHEN OTHER
+                   MOVE SPACES TO CDEMO-CTT0-SEL-FLG
+                                  CDEMO-CTT0-SELECTED
+           END-EVALUATE
+
+      *    A row was selected: validate the action code and
+      *    dispatch to the update program
+           IF CDEMO-CTT0-SEL-FLG NOT = SPACES
+               IF CDEMO-CTT0-SEL-FLG = 'U' OR 'u'
+                   MOVE 'COTRT01C' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               ELSE
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Invalid selection. Valid is U' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+               END-IF
+           ELSE
+      *        No row selected: use the search field (if entered)
+      *        as the new browse starting position, then page
+      *        forward from there
+               IF TTCDINI OF COTRT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE TTCDINI OF COTRT0AI TO CDEMO-CTT0-CD-FIRST
+               ELSE
+                   MOVE LOW-VALUES TO CDEMO-CTT0-CD-FIRST
+               END-IF
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+      * PF7 = page backward. Uses the first key on the current
+      * page as the browse anchor, then reads backward.
+       PROCESS-PF7-KEY.
+           IF CDEMO-CTT0-CD-FIRST = SPACES OR LOW-VALUES
+               MOVE 'You are at the top of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TTCDINL OF COTRT0AI
+               PERFORM SEND-TRNTLST-SCREEN
+           ELSE
+               PERFORM PROCESS-PAGE-BACKWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+      * PF8 = page forward. Uses the last key on the current
+      * page as the browse anchor, then reads forward.
+       PROCESS-PF8-KEY.
+           IF NEXT-PAGE-NO
+               MOVE 'You have reached the bottom of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TTCDINL OF COTRT0AI
+               PERFORM SEND-TRNTLST-SCREEN
+           ELSE
+               MOVE CDEMO-CTT0-CD-LAST TO CDEMO-CTT0-CD-FIRST
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-FORWARD
+      *----------------------------------------------------------------*
+      * Reads 10 records forward from CDEMO-CTT0-CD-FIRST and
+      * populates the screen row buffer. Peeks one record ahead
+      * to determine whether a next page exists.
+       PROCESS-PAGE-FORWARD.
+
+           MOVE CDEMO-CTT0-CD-FIRST TO TRAN-TYPE
+           PERFORM STARTBR-TRANTYPE-FILE
+
+           IF NOT ERR-FLG-ON AND NOT TRANTYPE-EOF
+               PERFORM INITIALIZE-TRANTYPE-DATA
+               PERFORM POPULATE-TRANTYPE-DATA
+               PERFORM ENDBR-TRANTYPE-FILE
+               MOVE 1              TO WS-PAGE-NUM
+               PERFORM SEND-TRNTLST-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-BACKWARD
+      *----------------------------------------------------------------*
+      * Reads up to 10 records backward from just before
+      * CDEMO-CTT0-CD-FIRST, then re-displays them in forward
+      * (ascending) order.
+       PROCESS-PAGE-BACKWARD.
+
+           MOVE CDEMO-CTT0-CD-FIRST TO TRAN-TYPE
+           PERFORM STARTBR-TRANTYPE-FILE
+
+           IF NOT ERR-FLG-ON
+      *        Skip past the current anchor row itself
+               PERFORM READPREV-TRANTYPE-FILE
+               IF NOT TRANTYPE-EOF
+                   PERFORM INITIALIZE-TRANTYPE-DATA
+                   PERFORM POPULATE-TRANTYPE-DATA-REVERSE
+                   PERFORM ENDBR-TRANTYPE-FILE
+                   PERFORM SEND-TRNTLST-SCREEN
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-TRANTYPE-DATA
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading forward from
+      * the browse cursor opened by PROCESS-PAGE-FORWARD. Row 1
+      * captures the first-key anchor, row 10 the last-key
+      * anchor. Peeks one record past row 10 to set the
+      * next-page flag, without consuming that extra record
+      * from the page.
+       POPULATE-TRANTYPE-DATA.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > 10 OR TRANTYPE-EOF
+
+               PERFORM READNEXT-TRANTYPE-FILE
+
+               IF NOT TRANTYPE-EOF
+                   EVALUATE WS-IDX
+                       WHEN 1
+                           MOVE TRAN-TYPE TO CDEMO-CTT0-CD-FIRST
+                   END-EVALUATE
+                   MOVE TRAN-TYPE      TO TRANTYPE-CD(WS-IDX)
+                   MOVE TRAN-TYPE-DESC TO TRANTYPE-DESC(WS-IDX)
+                   MOVE TRAN-TYPE      TO CDEMO-CTT0-CD-LAST
+               END-IF
+           END-PERFORM
+
+           PERFORM MOVE-TRANTYPE-DATA-TO-SCREEN
+
+      *    Peek one record ahead to see if a next page exists
+           IF NOT TRANTYPE-EOF
+               PERFORM READNEXT-TRANTYPE-FILE
+               IF NOT TRANTYPE-EOF
+                   SET NEXT-PAGE-YES TO TRUE
+               ELSE
+                   SET NEXT-PAGE-NO TO TRUE
+               END-IF
+           ELSE
+               SET NEXT-PAGE-NO TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                  POPULATE-TRANTYPE-DATA-REVERSE
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading backward,
+      * then storing rows from the bottom (10) upward so the
+      * final display is in ascending key order.
+       POPULATE-TRANTYPE-DATA-REVERSE.
+
+           PERFORM VARYING WS-IDX FROM 10 BY -1
+                     UNTIL WS-IDX < 1 OR TRANTYPE-EOF
+
+               MOVE TRAN-TYPE      TO TRANTYPE-CD(WS-IDX)
+               MOVE TRAN-TYPE-DESC TO TRANTYPE-DESC(WS-IDX)
+               IF WS-IDX = 1
+                   MOVE TRAN-TYPE TO CDEMO-CTT0-CD-FIRST
+               END-IF
+               IF WS-IDX = 10
+                   MOVE TRAN-TYPE TO CDEMO-CTT0-CD-LAST
+                   SET NEXT-PAGE-YES TO TRUE
+               END-IF
+
+               PERFORM READPREV-TRANTYPE-FILE
+           END-PERFORM
+
+           PERFORM MOVE-TRANTYPE-DATA-TO-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                  MOVE-TRANTYPE-DATA-TO-SCREEN
+      *----------------------------------------------------------------*
+      * Copies the 10-row WS-TRANTYPE-DATA buffer into the BMS
+      * symbolic map output fields.
+       MOVE-TRANTYPE-DATA-TO-SCREEN.
+
+           MOVE TRANTYPE-CD(1)   TO TTCD01I OF COTRT0AI
+           MOVE TRANTYPE-DESC(1) TO TTDESC01I OF COTRT0AI
+           MOVE TRANTYPE-CD(2)   TO TTCD02I OF COTRT0AI
+           MOVE TRANTYPE-DESC(2) TO TTDESC02I OF COTRT0AI
+           MOVE TRANTYPE-CD(3)   TO TTCD03I OF COTRT0AI
+           MOVE TRANTYPE-DESC(3) TO TTDESC03I OF COTRT0AI
+           MOVE TRANTYPE-CD(4)   TO TTCD04I OF COTRT0AI
+           MOVE TRANTYPE-DESC(4) TO TTDESC04I OF COTRT0AI
+           MOVE TRANTYPE-CD(5)   TO TTCD05I OF COTRT0AI
+           MOVE TRANTYPE-DESC(5) TO TTDESC05I OF COTRT0AI
+           MOVE TRANTYPE-CD(6)   TO TTCD06I OF COTRT0AI
+           MOVE TRANTYPE-DESC(6) TO TTDESC06I OF COTRT0AI
+           MOVE TRANTYPE-CD(7)   TO TTCD07I OF COTRT0AI
+           MOVE TRANTYPE-DESC(7) TO TTDESC07I OF COTRT0AI
+           MOVE TRANTYPE-CD(8)   TO TTCD08I OF COTRT0AI
+           MOVE TRANTYPE-DESC(8) TO TTDESC08I OF COTRT0AI
+           MOVE TRANTYPE-CD(9)   TO TTCD09I OF COTRT0AI
+           MOVE TRANTYPE-DESC(9) TO TTDESC09I OF COTRT0AI
+           MOVE TRANTYPE-CD(10)  TO TTCD10I OF COTRT0AI
+           MOVE TRANTYPE-DESC(10) TO TTDESC10I OF COTRT0AI.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-TRANTYPE-DATA
+      *----------------------------------------------------------------*
+      * Clears the 10-row screen buffer and its symbolic map
+      * output fields before a fresh page is populated.
+       INITIALIZE-TRANTYPE-DATA.
+
+           MOVE SPACES TO WS-TRANTYPE-DATA
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               EVALUATE WS-IDX
+                   WHEN 1
+                       MOVE SPACES TO SEL0001I OF COTRT0AI
+                       MOVE SPACES TO TTCD01I OF COTRT0AI
+                       MOVE SPACES TO TTDESC01I OF COTRT0AI
+                   WHEN 2
+                       MOVE SPACES TO SEL0002I OF COTRT0AI
+                       MOVE SPACES TO TTCD02I OF COTRT0AI
+                       MOVE SPACES TO TTDESC02I OF COTRT0AI
+                   WHEN 3
+                       MOVE SPACES TO SEL0003I OF COTRT0AI
+                       MOVE SPACES TO TTCD03I OF COTRT0AI
+                       MOVE SPACES TO TTDESC03I OF COTRT0AI
+                   WHEN 4
+                       MOVE SPACES TO SEL0004I OF COTRT0AI
+                       MOVE SPACES TO TTCD04I OF COTRT0AI
+                       MOVE SPACES TO TTDESC04I OF COTRT0AI
+                   WHEN 5
+                       MOVE SPACES TO SEL0005I OF COTRT0AI
+                       MOVE SPACES TO TTCD05I OF COTRT0AI
+                       MOVE SPACES TO TTDESC05I OF COTRT0AI
+                   WHEN 6
+                       MOVE SPACES TO SEL0006I OF COTRT0AI
+                       MOVE SPACES TO TTCD06I OF COTRT0AI
+                       MOVE SPACES TO TTDESC06I OF COTRT0AI
+                   WHEN 7
+                       MOVE SPACES TO SEL0007I OF COTRT0AI
+                       MOVE SPACES TO TTCD07I OF COTRT0AI
+                       MOVE SPACES TO TTDESC07I OF COTRT0AI
+                   WHEN 8
+                       MOVE SPACES TO SEL0008I OF COTRT0AI
+                       MOVE SPACES TO TTCD08I OF COTRT0AI
+                       MOVE SPACES TO TTDESC08I OF COTRT0AI
+                   WHEN 9
+                       MOVE SPACES TO SEL0009I OF COTRT0AI
+                       MOVE SPACES TO TTCD09I OF COTRT0AI
+                       MOVE SPACES TO TTDESC09I OF COTRT0AI
+                   WHEN 10
+                       MOVE SPACES TO SEL0010I OF COTRT0AI
+                       MOVE SPACES TO TTCD10I OF COTRT0AI
+                       MOVE SPACES TO TTDESC10I OF COTRT0AI
+               END-EVALUATE
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the previous screen via EXEC CICS
+      * XCTL, passing the COMMAREA. Defaults to sign-on
+      * (COSGN00C) if no target program is set.
+
+       RETURN-TO-PREV-SCREEN.
+
+      *    Safety check: default to sign-on if target is empty
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+      *    Record this program as the source for the target
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+      *    Reset context to initial-entry state
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+      *    XCTL transfers control; this program does not
+      *    receive control back after this call
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRNTLST-SCREEN
+      *----------------------------------------------------------------*
+      * Populate header fields and send BMS map COTRT0A to
+      * the terminal.
+       SEND-TRNTLST-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRT0AO
+
+           IF SEND-ERASE-YES
+               EXEC CICS SEND
+                         MAP('COTRT0A')
+                         MAPSET('COTRT00')
+                         FROM(COTRT0AO)
+                         ERASE
+                         CURSOR
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                         MAP('COTRT0A')
+                         MAPSET('COTRT00')
+                         FROM(COTRT0AO)
+                         CURSOR
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRNTLST-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COTRT0A into the
+      * symbolic input area COTRT0AI.
+       RECEIVE-TRNTLST-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COTRT0A')
+                     MAPSET('COTRT00')
+                     INTO(COTRT0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles from COTTL01Y,
+      * transaction name, program name, and current date/time
+      * formatted via CSDAT01Y fields.
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRT0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRT0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRT0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRT0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRT0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRT0AO.
+
+      *----------------------------------------------------------------*
+      *                      STARTBR-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * Start a browse on the TRANTYPE VSAM KSDS from the key
+      * in TRAN-TYPE. Positions the cursor at or after the
+      * given key. Handles NORMAL, NOTFND, and OTHER RESP.
+       STARTBR-TRANTYPE-FILE.
+
+           EXEC CICS STARTBR
+                DATASET   (WS-TRANTYPE-FILE)
+                RIDFLD    (TRAN-TYPE)
+                KEYLENGTH (LENGTH OF TRAN-TYPE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   CONTINUE
+                   SET TRANTYPE-EOF TO TRUE
+                   MOVE 'You are at the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READNEXT-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * Read the next sequential record from the TRANTYPE
+      * browse into TRAN-TYPE-RECORD (see CVTRA03Y.cpy).
+       READNEXT-TRANTYPE-FILE.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-TRANTYPE-FILE)
+                INTO      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE)
+                KEYLENGTH (LENGTH OF TRAN-TYPE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET TRANTYPE-EOF TO TRUE
+                   MOVE 'You have reached the bottom of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READPREV-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * Read the previous record from the TRANTYPE browse into
+      * TRAN-TYPE-RECORD. Used by backward paging.
+       READPREV-TRANTYPE-FILE.
+
+           EXEC CICS READPREV
+                DATASET   (WS-TRANTYPE-FILE)
+                INTO      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE)
+                KEYLENGTH (LENGTH OF TRAN-TYPE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET TRANTYPE-EOF TO TRUE
+                   MOVE 'You have reached the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTCDINL OF COTRT0AI
+                   PERFORM SEND-TRNTLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      ENDBR-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+      * End the TRANTYPE file browse session.
+       ENDBR-TRANTYPE-FILE.
+
+           EXEC CICS ENDBR
+                DATASET   (WS-TRANTYPE-FILE)
+           END-EXEC.
