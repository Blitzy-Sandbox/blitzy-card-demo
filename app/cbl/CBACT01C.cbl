@@ -44,14 +44,22 @@
       * ACCTFILE: VSAM KSDS accessed sequentially for full-file scan.
       * Key is the 11-digit account ID (FD-ACCT-ID).
       * FILE STATUS checked after every I/O operation.
-           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE                              
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS SEQUENTIAL                                    
-                  RECORD KEY   IS FD-ACCT-ID                                    
-                  FILE STATUS  IS ACCTFILE-STATUS.                              
+           SELECT ACCTFILE-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
       * INDEXED SEQUENTIAL access reads records in
       * ascending ACCT-ID (11-digit account ID) key order
-      *                                                                         
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
+      *
        DATA DIVISION.                                                           
       * File descriptor for the ACCTDAT VSAM dataset
        FILE SECTION.                                                            
@@ -60,9 +68,15 @@
       * 11-byte account ID primary key
            05 FD-ACCT-ID                        PIC 9(11).                      
       * Remaining 289 bytes of the 300-byte account record
-           05 FD-ACCT-DATA                      PIC X(289).                     
+           05 FD-ACCT-DATA                      PIC X(289).
       * FD-ACCT-ID(11) + FD-ACCT-DATA(289) = 300-byte rec
-                                                                                
+
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
       * Working storage for account record processing
        WORKING-STORAGE SECTION.                                                 
                                                                                 
@@ -76,6 +90,17 @@
        01  ACCTFILE-STATUS.                                                     
            05  ACCTFILE-STAT1      PIC X.                                       
            05  ACCTFILE-STAT2      PIC X.                                       
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBACT01C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
                                                                                 
       * Intermediate I/O status for formatted display
        01  IO-STATUS.                                                           
@@ -97,20 +122,28 @@
            88  APPL-EOF            VALUE 16.                                    
                                                                                 
       * EOF sentinel flag: 'Y' terminates main read loop
-       01  END-OF-FILE             PIC X(01)    VALUE 'N'.                      
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
       * CEE3ABD parameters: timing=0 (immediate), abcode=999
-       01  ABCODE                  PIC S9(9) BINARY.                            
-       01  TIMING                  PIC S9(9) BINARY.                            
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+      * Total account records read this run -- displayed at end
+      * of execution so it can be reconciled against the card
+      * and cross-reference counts reported by CBACT02C/CBACT03C
+       01  WS-ACCT-RECORD-COUNT     PIC 9(07) COMP-3 VALUE 0.
                                                                                 
       *****************************************************************         
       * PROCEDURE DIVISION: Opens the account file, reads all
       * records sequentially until EOF, displays each record,
       * then closes the file and terminates.
        PROCEDURE DIVISION.                                                      
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT01C'.                    
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT01C'.
       * Opens ACCTFILE VSAM KSDS for sequential input
-           PERFORM 0000-ACCTFILE-OPEN.                                          
-                                                                                
+           PERFORM 0000-ACCTFILE-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
+
       * Main read loop: iterates until EOF flag set to 'Y'
            PERFORM UNTIL END-OF-FILE = 'Y'                                      
                IF  END-OF-FILE = 'N'                                            
@@ -122,9 +155,16 @@
            END-PERFORM.                                                         
                                                                                 
       * Closes ACCTFILE after all records processed
-           PERFORM 9000-ACCTFILE-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT01C'.                      
+           PERFORM 9000-ACCTFILE-CLOSE.
+
+           DISPLAY 'ACCOUNT RECORDS READ           : '
+                   WS-ACCT-RECORD-COUNT
+
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT01C'.
                                                                                 
            GOBACK.                                                              
                                                                                 
@@ -138,10 +178,11 @@
       * Read next VSAM record into ACCOUNT-RECORD area
            READ ACCTFILE-FILE INTO ACCOUNT-RECORD.                              
       * Check FILE STATUS: '00'=OK, '10'=EOF, other=err
-           IF  ACCTFILE-STATUS = '00'                                           
-               MOVE 0 TO APPL-RESULT                                            
-               PERFORM 1100-DISPLAY-ACCT-RECORD                                 
-           ELSE                                                                 
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+               ADD 1 TO WS-ACCT-RECORD-COUNT
+               PERFORM 1100-DISPLAY-ACCT-RECORD
+           ELSE
                IF  ACCTFILE-STATUS = '10'                                       
                    MOVE 16 TO APPL-RESULT                                       
                ELSE                                                             
@@ -222,10 +263,70 @@
                DISPLAY 'ERROR CLOSING ACCOUNT FILE'                             
                MOVE ACCTFILE-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the account file itself processed successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-ACCT-RECORD-COUNT        TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Terminates program abnormally via CEE3ABD (Language
       * Environment abend service) with abend code 999 and
       * CLEANUP timing for resource cleanup
