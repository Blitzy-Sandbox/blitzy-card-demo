@@ -26,6 +26,14 @@
       * CUSTOMER-RECORD to SYSOUT for diagnostic verification
       * or data audit purposes.
       *
+      * Also performs a data-quality scan of each record read,
+      * flagging missing name, missing address, invalid SSN,
+      * invalid FICO score, and malformed date-of-birth values.
+      * Each issue is written to SYSOUT as it is found and rolled
+      * up into summary counters displayed at end of run; no
+      * record is corrected or rejected -- this is a diagnostic
+      * pass only.
+      *
       * Record layout: CUSTOMER-RECORD (500 bytes) defined in
       * CVCUS01Y.cpy — contains customer demographics (name),
       * contact info (address, phone), identity data (SSN,
@@ -57,6 +65,14 @@
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS FD-CUST-ID
                   FILE STATUS  IS CUSTFILE-STATUS.
+      * BATCHSTS: pipeline job-status record, rewritten by
+      * this program's job name at start and end of run --
+      * read by the COADM03C dashboard. See CSBCH01Y.cpy.
+           SELECT BATCHSTS-FILE ASSIGN TO BATCHSTS
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BATCH-JOB-NAME
+                  FILE STATUS  IS BATCHSTS-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -67,6 +83,12 @@
            05 FD-CUST-ID                        PIC 9(09).
            05 FD-CUST-DATA                      PIC X(491).
 
+      * File descriptor for the BATCHSTS VSAM dataset
+       FD  BATCHSTS-FILE.
+       01  FD-BATCHSTS-REC.
+           05 FD-BATCH-JOB-NAME                 PIC X(08).
+           05 FD-BATCH-DATA                     PIC X(52).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -80,6 +102,17 @@
        01  CUSTFILE-STATUS.
            05  CUSTFILE-STAT1      PIC X.
            05  CUSTFILE-STAT2      PIC X.
+      * Two-byte FILE STATUS for BATCHSTS VSAM dataset
+       01  BATCHSTS-STATUS.
+           05  BATCHSTS-STAT1      PIC X.
+           05  BATCHSTS-STAT2      PIC X.
+      * Includes 60-byte BATCH-STATUS-RECORD layout from
+      * copybook CSBCH01Y (app/cpy/CSBCH01Y.cpy)
+       COPY CSBCH01Y.
+      * This program's job name, as recorded on BATCHSTS
+       01  WS-BATCH-JOB-NAME        PIC X(08) VALUE 'CBCUS01C'.
+      * Job start timestamp, captured at open time
+       01  WS-BATCH-START-TS        PIC X(14).
 
       * General I/O status work area used by Z-DISPLAY-IO-STATUS
       * to format and display file status diagnostics
@@ -107,7 +140,21 @@
        01  END-OF-FILE             PIC X(01)    VALUE 'N'.
       * CEE3ABD parameters: timing=0 (immediate), abcode=999
        01  ABCODE                  PIC S9(9) BINARY.
-       01  TIMING                  PIC S9(9) BINARY. 
+       01  TIMING                  PIC S9(9) BINARY.
+
+      *****************************************************************
+      * Data-quality scan counters, rolled up over the full file and
+      * displayed as a summary block at end of run
+       01  WS-DQ-COUNTERS.
+           05  WS-DQ-RECORD-COUNT       PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-ISSUE-COUNT        PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-MISSING-NAME       PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-MISSING-ADDR       PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-INVALID-SSN        PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-INVALID-FICO       PIC 9(07) COMP-3 VALUE 0.
+           05  WS-DQ-INVALID-DOB        PIC 9(07) COMP-3 VALUE 0.
+      * Per-record issue tally, reset at the start of each scan
+       01  WS-DQ-RECORD-ISSUE-CT        PIC 9(02) COMP-3 VALUE 0.
 
       *****************************************************************
       * Main control — opens CUSTDAT, reads all customer
@@ -116,18 +163,43 @@
        PROCEDURE DIVISION.
            DISPLAY 'START OF EXECUTION OF PROGRAM CBCUS01C'.
            PERFORM 0000-CUSTFILE-OPEN.
+      * Opens BATCHSTS and records this job as running
+           PERFORM 8100-BATCHSTS-OPEN.
+           PERFORM 8200-BATCHSTS-WRITE-START.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
                IF  END-OF-FILE = 'N'
                    PERFORM 1000-CUSTFILE-GET-NEXT
                    IF  END-OF-FILE = 'N'
-                       DISPLAY CUSTOMER-RECORD 
+                       DISPLAY CUSTOMER-RECORD
+                       ADD 1 TO WS-DQ-RECORD-COUNT
+                       PERFORM 1100-CHECK-DATA-QUALITY
                    END-IF
                END-IF
            END-PERFORM.
 
            PERFORM 9000-CUSTFILE-CLOSE.
 
+           DISPLAY 'DATA QUALITY SCAN SUMMARY'
+           DISPLAY 'CUSTOMER RECORDS SCANNED       : '
+                   WS-DQ-RECORD-COUNT
+           DISPLAY 'RECORDS WITH ISSUES            : '
+                   WS-DQ-ISSUE-COUNT
+           DISPLAY '  MISSING NAME                 : '
+                   WS-DQ-MISSING-NAME
+           DISPLAY '  MISSING ADDRESS              : '
+                   WS-DQ-MISSING-ADDR
+           DISPLAY '  INVALID SSN                  : '
+                   WS-DQ-INVALID-SSN
+           DISPLAY '  INVALID FICO SCORE           : '
+                   WS-DQ-INVALID-FICO
+           DISPLAY '  INVALID DATE OF BIRTH        : '
+                   WS-DQ-INVALID-DOB
+
+      * Records completion status and closes BATCHSTS
+           PERFORM 8300-BATCHSTS-WRITE-END.
+           PERFORM 8900-BATCHSTS-CLOSE.
+
            DISPLAY 'END OF EXECUTION OF PROGRAM CBCUS01C'.
 
            GOBACK.
@@ -166,6 +238,87 @@
            END-IF
            EXIT.
       *---------------------------------------------------------------*
+      * Scans the customer record just read for data-quality
+      * issues: missing name, missing address (state or ZIP),
+      * SSN that is zero or non-numeric, FICO score outside the
+      * valid 300-850 range, and a date of birth that is not in
+      * YYYY-MM-DD format. Each issue found is displayed and
+      * tallied in WS-DQ-COUNTERS; the record itself is not
+      * altered or rejected.
+       1100-CHECK-DATA-QUALITY.
+           MOVE 0 TO WS-DQ-RECORD-ISSUE-CT.
+
+           IF  CUST-FIRST-NAME OF CUSTOMER-RECORD = SPACES
+           OR  CUST-LAST-NAME OF CUSTOMER-RECORD = SPACES
+               ADD 1 TO WS-DQ-MISSING-NAME
+               ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+               DISPLAY 'DQ ISSUE - MISSING NAME: CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           END-IF
+
+           IF  CUST-ADDR-STATE-CD OF CUSTOMER-RECORD = SPACES
+           OR  CUST-ADDR-ZIP OF CUSTOMER-RECORD = SPACES
+               ADD 1 TO WS-DQ-MISSING-ADDR
+               ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+               DISPLAY 'DQ ISSUE - MISSING ADDRESS: CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           END-IF
+
+           IF  CUST-SSN OF CUSTOMER-RECORD IS NOT NUMERIC
+           OR  CUST-SSN OF CUSTOMER-RECORD = ZERO
+               ADD 1 TO WS-DQ-INVALID-SSN
+               ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+               DISPLAY 'DQ ISSUE - INVALID SSN: CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           END-IF
+
+           IF  CUST-FICO-CREDIT-SCORE OF CUSTOMER-RECORD IS NOT NUMERIC
+               ADD 1 TO WS-DQ-INVALID-FICO
+               ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+               DISPLAY 'DQ ISSUE - INVALID FICO SCORE: CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           ELSE
+               IF  CUST-FICO-CREDIT-SCORE OF CUSTOMER-RECORD < 300
+               OR  CUST-FICO-CREDIT-SCORE OF CUSTOMER-RECORD > 850
+                   ADD 1 TO WS-DQ-INVALID-FICO
+                   ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+                   DISPLAY 'DQ ISSUE - INVALID FICO SCORE: CUST-ID '
+                           CUST-ID OF CUSTOMER-RECORD
+               END-IF
+           END-IF
+
+           IF  CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD = SPACES
+               ADD 1 TO WS-DQ-INVALID-DOB
+               ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+               DISPLAY 'DQ ISSUE - MISSING DATE OF BIRTH: CUST-ID '
+                       CUST-ID OF CUSTOMER-RECORD
+           ELSE
+               EVALUATE TRUE
+                   WHEN CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD(5:1)
+                                                            NOT = '-'
+                   WHEN CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD(8:1)
+                                                            NOT = '-'
+                   WHEN CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD(1:4)
+                                                       NOT NUMERIC
+                   WHEN CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD(6:2)
+                                                       NOT NUMERIC
+                   WHEN CUST-DOB-YYYY-MM-DD OF CUSTOMER-RECORD(9:2)
+                                                       NOT NUMERIC
+                       ADD 1 TO WS-DQ-INVALID-DOB
+                       ADD 1 TO WS-DQ-RECORD-ISSUE-CT
+                       DISPLAY
+                         'DQ ISSUE - INVALID DATE OF BIRTH: CUST-ID '
+                         CUST-ID OF CUSTOMER-RECORD
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+
+           IF  WS-DQ-RECORD-ISSUE-CT > 0
+               ADD 1 TO WS-DQ-ISSUE-COUNT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
       * Opens CUSTFILE for sequential input. Abends on failure.
        0000-CUSTFILE-OPEN.
            MOVE 8 TO APPL-RESULT.
@@ -185,6 +338,67 @@
            END-IF
            EXIT.
       *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      * BATCHSTS pipeline status bookkeeping. A failure writing
+      * this dashboard record is logged but does not abend the
+      * job -- the customer file itself processed successfully.
+      *---------------------------------------------------------------*
+      * Opens BATCHSTS for random I-O (read-then-write-or-rewrite).
+       8100-BATCHSTS-OPEN.
+           OPEN I-O BATCHSTS-FILE
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT OPEN BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes (or creates) this job's BATCHSTS record as RUNNING
+      * with a start timestamp, at the top of the run.
+       8200-BATCHSTS-WRITE-START.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-BATCH-START-TS
+           MOVE WS-BATCH-JOB-NAME           TO FD-BATCH-JOB-NAME
+           READ BATCHSTS-FILE INTO BATCH-STATUS-RECORD
+               INVALID KEY
+                   INITIALIZE BATCH-STATUS-RECORD
+                   MOVE WS-BATCH-JOB-NAME TO BATCH-JOB-NAME
+           END-READ
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO BATCH-RUN-DATE(1:4)
+           MOVE '-'                         TO BATCH-RUN-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO BATCH-RUN-DATE(6:2)
+           MOVE '-'                         TO BATCH-RUN-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO BATCH-RUN-DATE(9:2)
+           MOVE WS-BATCH-START-TS           TO BATCH-START-TS
+           MOVE SPACES                      TO BATCH-END-TS
+           MOVE 0                           TO BATCH-RETURN-CD
+           SET BATCH-STATUS-RUNNING         TO TRUE
+           MOVE 0                           TO BATCH-RECORD-COUNT
+           IF  BATCHSTS-STATUS = '23'
+               WRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           ELSE
+               REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Rewrites this job's BATCHSTS record as COMPLETE with the
+      * final record count and end timestamp.
+       8300-BATCHSTS-WRITE-END.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-END-TS
+           SET BATCH-STATUS-COMPLETE        TO TRUE
+           MOVE WS-DQ-RECORD-COUNT          TO BATCH-RECORD-COUNT
+           REWRITE FD-BATCHSTS-REC FROM BATCH-STATUS-RECORD
+           IF  BATCHSTS-STATUS NOT = '00'
+               DISPLAY 'WARNING: COULD NOT UPDATE BATCHSTS FILE'
+               MOVE BATCHSTS-STATUS TO IO-STATUS
+               PERFORM Z-DISPLAY-IO-STATUS
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes BATCHSTS.
+       8900-BATCHSTS-CLOSE.
+           CLOSE BATCHSTS-FILE
+           EXIT.
+
       * Closes CUSTFILE. Abends on close failure.
        9000-CUSTFILE-CLOSE.
            ADD 8 TO ZERO GIVING APPL-RESULT.
