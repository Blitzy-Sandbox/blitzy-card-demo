@@ -65,11 +65,29 @@
          05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
       *    VSAM USRSEC file name constant for EXEC CICS file I/O
          05 WS-USRSEC-FILE             PIC X(08) VALUE 'USRSEC  '.
+      *    VSAM AUDITLOG file name constant for EXEC CICS file I/O
+         05 WS-AUDITLOG-FILE           PIC X(08) VALUE 'AUDITLOG'.
       *    Error flag: set to 'Y' when validation or I/O fails;
       *    gates subsequent processing within a paragraph
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
       *    CICS RESP and RESP2 codes captured from every EXEC CICS
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
@@ -78,6 +96,9 @@
          05 WS-USR-MODIFIED            PIC X(01) VALUE 'N'.
            88 USR-MODIFIED-YES                   VALUE 'Y'.
            88 USR-MODIFIED-NO                    VALUE 'N'.
+      *    Work area for the audit-record next-ID generation
+      *    (same browse-to-end pattern COTRN02C uses for TRAN-ID)
+         05 WS-AUD-ID-N                PIC 9(16) VALUE ZEROS.
 
       * COMMAREA structure for inter-program communication.
       * Provides routing fields (FROM/TO program/tranid), user
@@ -108,6 +129,8 @@
       * User security record layout (80-byte USRSEC VSAM KSDS).
       * Key: SEC-USR-ID (8 bytes). See app/cpy/CSUSR01Y.cpy
        COPY CSUSR01Y.
+      * Security audit trail record layout (AUDITLOG)
+       COPY CSAUD01Y.
 
       * CICS attention identifier constants (ENTER, PF keys)
        COPY DFHAID.
@@ -155,6 +178,12 @@
            ELSE
       *        Restore the saved COMMAREA from previous pass
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       *        First entry: initialize output map, set cursor to
       *        user-ID field, and auto-fetch if a user was pre-
       *        selected from the list screen (COUSR00C)
@@ -319,6 +348,14 @@
                END-IF
                IF PASSWDI  OF COUSR2AI NOT = SEC-USR-PWD
                    MOVE PASSWDI  OF COUSR2AI TO SEC-USR-PWD
+      *            An admin-initiated password change stamps
+      *            today's date, the same as a self-service change
+      *            in COUSR04C, and clears any lockout so this also
+      *            serves as the "restore sign-on access" path.
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+                   MOVE WS-CURDATE-N TO SEC-USR-PWD-CHANGED-DT
+                   MOVE 0 TO SEC-USR-FAILED-LOGIN-CNT
+                   SET SEC-USR-ACCOUNT-NOT-LOCKED TO TRUE
                    SET USR-MODIFIED-YES TO TRUE
                END-IF
                IF USRTYPEI  OF COUSR2AI NOT = SEC-USR-TYPE
@@ -337,6 +374,51 @@
                END-IF
 
            END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
 
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
@@ -345,6 +427,7 @@
       * passing the COMMAREA. Defaults to sign-on if no target set.
       * Stamps this program's name and transaction as the breadcrumb
       * so the target knows who called it.
+
        RETURN-TO-PREV-SCREEN.
       *    Default to sign-on screen if no target program was set
            IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
@@ -491,6 +574,8 @@
       *    Evaluate CICS RESP code after REWRITE
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
+      *            Record the update in the audit trail
+                   PERFORM WRITE-AUDIT-RECORD
       *            Success — build green confirmation message
                    MOVE SPACES             TO WS-MESSAGE
                    MOVE DFHGREEN           TO ERRMSGC  OF COUSR2AO
@@ -516,6 +601,87 @@
                    PERFORM SEND-USRUPD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+      * Write one 'U' (update) record to the AUDITLOG VSAM KSDS
+      * for the user just updated. Generates the next AUD-ID
+      * using the same browse-to-end pattern COTRN02C uses for
+      * TRAN-ID.
+       WRITE-AUDIT-RECORD.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM STARTBR-AUDITLOG-FILE
+           PERFORM READPREV-AUDITLOG-FILE
+           PERFORM ENDBR-AUDITLOG-FILE
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           MOVE SEC-USR-ID        TO AUD-USR-ID
+           SET AUD-ACTION-UPDATE  TO TRUE
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE WS-PGMNAME        TO AUD-PGM-NAME
+           MOVE 'Name/Password/Type fields as applicable' TO
+                                   AUD-DESC
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+           END-EXEC.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
