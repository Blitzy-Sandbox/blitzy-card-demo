@@ -0,0 +1,634 @@
+      ******************************************************************
+      * Program     : CBACT05C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : This is a account expiration pre-check report.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBACT05C - Account Expiration Pre-Check Report (Batch)
+      *
+      * Scans the account master file (ACCTFILE) in key sequence
+      * and reports every account that is already expired, or is
+      * due to expire within WS-EXP-WARN-DAYS of the run date, so
+      * operators can act on them before CBTRN02C posts the next
+      * daily transaction batch and rejects their transactions
+      * with validation reason 103 (account expired).
+      *
+      * Intended to run as a pre-check step ahead of CBTRN02C in
+      * the daily batch pipeline.
+      *
+      * Receives PARM-DATE via JCL PARM, the same way CBACT04C
+      * does, to establish the run date used for the expiration
+      * comparison.
+      *
+      * Invoked by: ACCTEXPR.jcl (EXEC PGM=CBACT05C)
+      * Pipeline position: Pre-check, ahead of CBTRN02C
+      *
+      * Files accessed:
+      *   ACCTFILE  - Account master (KSDS, sequential input by
+      *               key)
+      *   XREFFILE  - Card cross-reference (KSDS, random read by
+      *               alternate key FD-XREF-ACCT-ID)
+      *   CUSTDAT   - Customer master (KSDS, random read)
+      *   EXPRPT    - Expiration report output (sequential, 132-
+      *               col)
+      *
+      * Copybooks: CVACT01Y (account record), CVACT03Y (cross-
+      *            reference record), CVCUS01Y (customer record),
+      *            CVEXP01Y (report line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT05C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Account master VSAM KSDS -- sequential scan in key
+      * order, the same access mode CBACT04C uses for TCATBALF
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+      * Card cross-reference VSAM KSDS -- random read by the
+      * account-ID alternate key to resolve the owning customer
+           SELECT XREF-FILE ASSIGN TO XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  ALTERNATE RECORD KEY IS FD-XREF-ACCT-ID
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+      * Customer master VSAM KSDS -- random read by customer ID
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTDAT-STATUS.
+
+      * Expiration report -- sequential output, 132-col lines
+           SELECT REPORT-FILE ASSIGN TO EXPRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS EXPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FD for account master VSAM input (300 bytes)
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * FD for card cross-reference VSAM (50 bytes)
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-DATA                      PIC X(23).
+
+      * FD for customer master VSAM (500 bytes)
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTDAT-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * FD for expiration report sequential output (132 bytes)
+       FD  REPORT-FILE.
+       01  FD-EXPRPT-REC                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * CVACT01Y: 300-byte account master record
+       COPY CVACT01Y.
+      * FILE STATUS for ACCTFILE VSAM sequential input
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+      * CVACT03Y: 50-byte card cross-reference record
+       COPY CVACT03Y.
+      * FILE STATUS for XREFFILE VSAM random read
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+      * CVCUS01Y: 500-byte customer master record
+       COPY CVCUS01Y.
+      * FILE STATUS for CUSTDAT VSAM random read
+       01  CUSTDAT-STATUS.
+           05  CUSTDAT-STAT1       PIC X.
+           05  CUSTDAT-STAT2       PIC X.
+
+      * CVEXP01Y: expiration report print-line formats
+       COPY CVEXP01Y.
+      * FILE STATUS for EXPRPT sequential output
+       01  EXPRPT-STATUS.
+           05  EXPRPT-STAT1        PIC X.
+           05  EXPRPT-STAT2        PIC X.
+
+      * General I/O status work area for display formatting
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+      * Binary-to-alpha conversion area for status display
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+      * Formatted 4-digit status code for DISPLAY output
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+      * Application result code -- controls error flow
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+      * End-of-file flag for ACCTFILE read loop
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+      * ABEND code and timing for CEE3ABD abnormal end call
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+      * Report processing work areas
+      * WS-FIRST-TIME: 'Y' until the report header has been
+      *   written for the first qualifying record
+      * WS-EXP-WARN-DAYS: an account expiring within this many
+      *   days of the run date is flagged EXPIRING SOON
+       01  WS-RPT-VARS.
+           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.
+           05 WS-EXP-WARN-DAYS          PIC S9(04) COMP VALUE 30.
+           05 WS-EXPIRED-COUNT          PIC 9(04) COMP-3 VALUE 0.
+           05 WS-EXPIRING-COUNT         PIC 9(04) COMP-3 VALUE 0.
+           05 WS-REPORT-LINE            PIC X(01).
+
+       01  WS-CUSTOMER-NAME             PIC X(50).
+       01  WS-STATUS-DESC               PIC X(12).
+
+      * Date-arithmetic work areas. WS-DATE-YMD-X10 receives a
+      * YYYY-MM-DD field (either PARM-DATE or ACCT-EXPIRAION-
+      * DATE); Z-CONVERT-DATE-TO-YYYYMMDD strips the dashes into
+      * WS-DATE-YMD-9, which FUNCTION INTEGER-OF-DATE turns into
+      * a comparable day count.
+       01  WS-DATE-YMD-X10               PIC X(10).
+       01  FILLER REDEFINES WS-DATE-YMD-X10.
+           05  WS-DATE-YYYY              PIC X(04).
+           05  FILLER                    PIC X.
+           05  WS-DATE-MM                PIC X(02).
+           05  FILLER                    PIC X.
+           05  WS-DATE-DD                PIC X(02).
+       01  WS-DATE-YMD-9                 PIC 9(08).
+       01  FILLER REDEFINES WS-DATE-YMD-9.
+           05  WS-DATE-YMD-YYYY          PIC 9(04).
+           05  WS-DATE-YMD-MM            PIC 9(02).
+           05  WS-DATE-YMD-DD            PIC 9(02).
+
+       01  WS-RUN-DATE-INT               PIC S9(09) COMP.
+       01  WS-EXP-DATE-INT                PIC S9(09) COMP.
+       01  WS-DAYS-TO-EXP                 PIC S9(09) COMP.
+
+       LINKAGE SECTION.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-DATE           PIC X(10).
+
+      *****************************************************************
+      * Main control: Opens all 4 files, computes the run-date
+      * day count once, scans ACCTFILE in key order flagging
+      * expired/expiring accounts, writes the report, then
+      * closes files.
+      *****************************************************************
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT05C'.
+           PERFORM 0000-ACCTFILE-OPEN.
+           PERFORM 0100-XREFFILE-OPEN.
+           PERFORM 0200-CUSTDAT-OPEN.
+           PERFORM 0300-EXPRPT-OPEN.
+
+           MOVE PARM-DATE TO WS-DATE-YMD-X10
+           PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+           COMPUTE WS-RUN-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+
+      * Main processing loop -- reads ACCTFILE in key order,
+      * checks each account's expiration date against the run
+      * date, and reports the ones that are expired or due soon
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-ACCTFILE-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                     PERFORM 1200-CHECK-EXPIRATION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-TIME = 'N'
+              PERFORM 1500-WRITE-RPT-TOTAL
+           END-IF
+
+           PERFORM 9000-ACCTFILE-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-CUSTDAT-CLOSE.
+           PERFORM 9300-EXPRPT-CLOSE.
+
+           DISPLAY 'ACCOUNTS EXPIRED       :' WS-EXPIRED-COUNT
+           DISPLAY 'ACCOUNTS EXPIRING SOON :' WS-EXPIRING-COUNT
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT05C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Opens account master VSAM for sequential input.
+      *---------------------------------------------------------------*
+       0000-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens card cross-reference VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0100-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens customer master VSAM for random input READ.
+      *---------------------------------------------------------------*
+       0200-CUSTDAT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens expiration report for sequential output WRITE.
+      *---------------------------------------------------------------*
+       0300-EXPRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  EXPRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING EXPIRATION REPORT FILE'
+               MOVE EXPRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next account master record sequentially, in
+      * key order. Status '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       1000-ACCTFILE-GET-NEXT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD.
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  ACCTFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads cross-reference record by the account-ID alternate
+      * key to obtain XREF-CUST-ID for the customer lookup.
+      * Abends if the account has no cross-reference record.
+      *---------------------------------------------------------------*
+       1100-GET-XREF-DATA.
+           MOVE ACCT-ID TO FD-XREF-ACCT-ID
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              KEY IS FD-XREF-ACCT-ID
+              INVALID KEY
+                 DISPLAY 'XREF RECORD NOT FOUND FOR ACCT: ' ACCT-ID
+           END-READ
+
+           IF  XREFFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the customer master record for XREF-CUST-ID and
+      * builds WS-CUSTOMER-NAME from the first and last name.
+      *---------------------------------------------------------------*
+       1110-GET-CUSTOMER-DATA.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+              INVALID KEY
+                 DISPLAY 'CUSTOMER RECORD NOT FOUND: ' FD-CUST-ID
+                 MOVE SPACES TO WS-CUSTOMER-NAME
+           END-READ
+
+           IF  CUSTDAT-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+               STRING CUST-FIRST-NAME ' ' CUST-LAST-NAME
+                 DELIMITED BY SIZE INTO WS-CUSTOMER-NAME
+           ELSE
+               IF CUSTDAT-STATUS = '23'
+                   MOVE 0 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Converts ACCT-EXPIRAION-DATE to a comparable day count
+      * and compares it to WS-RUN-DATE-INT. An account already
+      * past its expiration date is flagged EXPIRED; one expiring
+      * within WS-EXP-WARN-DAYS is flagged EXPIRING SOON. Accounts
+      * further out are not reported. Writes the report header on
+      * the first qualifying record.
+      *---------------------------------------------------------------*
+       1200-CHECK-EXPIRATION.
+           MOVE ACCT-EXPIRAION-DATE TO WS-DATE-YMD-X10
+           PERFORM Z-CONVERT-DATE-TO-YYYYMMDD
+           COMPUTE WS-EXP-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-YMD-9)
+           COMPUTE WS-DAYS-TO-EXP = WS-EXP-DATE-INT - WS-RUN-DATE-INT
+
+           MOVE 'N' TO WS-REPORT-LINE
+           IF  WS-DAYS-TO-EXP < 0
+               MOVE 'Y' TO WS-REPORT-LINE
+               MOVE 'EXPIRED'     TO WS-STATUS-DESC
+               ADD 1 TO WS-EXPIRED-COUNT
+           ELSE
+               IF WS-DAYS-TO-EXP <= WS-EXP-WARN-DAYS
+                   MOVE 'Y' TO WS-REPORT-LINE
+                   MOVE 'EXPIRING SOON' TO WS-STATUS-DESC
+                   ADD 1 TO WS-EXPIRING-COUNT
+               END-IF
+           END-IF
+
+           IF  WS-REPORT-LINE = 'Y'
+               IF WS-FIRST-TIME = 'Y'
+                  MOVE 'N' TO WS-FIRST-TIME
+                  PERFORM 1050-WRITE-RPT-HEADER
+               END-IF
+               PERFORM 1100-GET-XREF-DATA
+               PERFORM 1110-GET-CUSTOMER-DATA
+               PERFORM 1300-WRITE-RPT-DETAIL
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the one-time report page header and column headers.
+      *---------------------------------------------------------------*
+       1050-WRITE-RPT-HEADER.
+           MOVE PARM-DATE TO EXP-HDR-RUN-DATE
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE EXP-COLUMN-HEADER-1 TO FD-EXPRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE EXP-COLUMN-HEADER-2 TO FD-EXPRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats and writes one detail line for a flagged account.
+      *---------------------------------------------------------------*
+       1300-WRITE-RPT-DETAIL.
+           MOVE ACCT-ID              TO EXP-DTL-ACCT-ID
+           MOVE WS-CUSTOMER-NAME     TO EXP-DTL-CUST-NAME
+           MOVE ACCT-EXPIRAION-DATE  TO EXP-DTL-EXP-DATE
+           MOVE WS-STATUS-DESC       TO EXP-DTL-STATUS
+           MOVE WS-DAYS-TO-EXP       TO EXP-DTL-DAYS
+           MOVE EXP-DETAIL-LINE      TO FD-EXPRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the closing total line with expired/expiring counts.
+      *---------------------------------------------------------------*
+       1500-WRITE-RPT-TOTAL.
+           MOVE EXP-BLANK-LINE TO FD-EXPRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE WS-EXPIRED-COUNT  TO EXP-TOT-EXPIRED
+           MOVE WS-EXPIRING-COUNT TO EXP-TOT-EXPIRING
+           MOVE EXP-TOTAL-LINE TO FD-EXPRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level single-line WRITE to the report file, shared by
+      * every higher-level line-writing paragraph above. Abends
+      * on write failure.
+      *---------------------------------------------------------------*
+       1111-WRITE-RPT-REC.
+           WRITE FD-EXPRPT-REC
+           IF  EXPRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING EXPIRATION REPORT FILE'
+               MOVE EXPRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account master VSAM input file.
+      *---------------------------------------------------------------*
+       9000-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes card cross-reference VSAM input file.
+      *---------------------------------------------------------------*
+       9100-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes customer master VSAM input file.
+      *---------------------------------------------------------------*
+       9200-CUSTDAT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF  CUSTDAT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CUSTOMER FILE'
+               MOVE CUSTDAT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes expiration report sequential output file.
+      *---------------------------------------------------------------*
+       9300-EXPRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  EXPRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING EXPIRATION REPORT FILE'
+               MOVE EXPRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Splits a YYYY-MM-DD field (WS-DATE-YMD-X10, set by the
+      * caller) into WS-DATE-YMD-9 for use with FUNCTION
+      * INTEGER-OF-DATE.
+      *---------------------------------------------------------------*
+       Z-CONVERT-DATE-TO-YYYYMMDD.
+           MOVE WS-DATE-YYYY TO WS-DATE-YMD-YYYY
+           MOVE WS-DATE-MM   TO WS-DATE-YMD-MM
+           MOVE WS-DATE-DD   TO WS-DATE-YMD-DD
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abnormal program termination via LE CEE3ABD service.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Formats and displays the FILE STATUS code for diagnosis.
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
