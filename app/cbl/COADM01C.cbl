@@ -24,7 +24,7 @@
       * Program:     COADM01C
       * Transaction: CA00
       * BMS Map:     COADM01 / COADM1A
-      * Function:    Displays 4 admin options and routes via XCTL
+      * Function:    Displays 10 admin options and routes via XCTL
       *              to user-administration programs:
       *                1 - User List   (COUSR00C)
       *                2 - User Add    (COUSR01C)
@@ -75,6 +75,22 @@
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
       * CICS API response and reason codes captured from
       * EXEC CICS RECEIVE MAP RESP/RESP2 options
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
@@ -83,7 +99,7 @@
       * WS-OPTION-X holds raw screen input (right-justified)
       * WS-OPTION holds numeric result after space-to-zero
       * conversion. Valid range is 1 through
-      * CDEMO-ADMIN-OPT-COUNT (currently 4).
+      * CDEMO-ADMIN-OPT-COUNT (currently 10).
          05 WS-OPTION-X                PIC X(02) JUST RIGHT.
          05 WS-OPTION                  PIC 9(02) VALUE 0.
       * Loop counter for BUILD-MENU-OPTIONS iteration and
@@ -152,6 +168,12 @@
       * Copy CICS COMMAREA into CARDDEMO-COMMAREA (COCOM01Y)
       * for access to routing fields and user identity
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       * CDEMO-PGM-REENTER (88-level in COCOM01Y) distinguishes
       * first entry (value 0) from subsequent re-entries (value 1).
       * On first entry, mark re-enter, clear output map, and send
@@ -170,6 +192,7 @@
                        WHEN DFHENTER
                            PERFORM PROCESS-ENTER-KEY
                        WHEN DFHPF3
+                           PERFORM CLEAR-SESSION-FLAG
                            MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
                            PERFORM RETURN-TO-SIGNON-SCREEN
                        WHEN OTHER
@@ -219,7 +242,7 @@
            MOVE WS-OPTION                TO OPTIONO OF COADM1AO
 
       * Range check: option must be numeric, within 1 through
-      * CDEMO-ADMIN-OPT-COUNT (4), and not zero. On failure
+      * CDEMO-ADMIN-OPT-COUNT (10), and not zero. On failure
       * set error flag and re-display the menu with a message.
            IF WS-OPTION IS NOT NUMERIC OR
               WS-OPTION > CDEMO-ADMIN-OPT-COUNT OR
@@ -262,6 +285,80 @@
                   INTO WS-MESSAGE
                PERFORM SEND-MENU-SCREEN
            END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-SIGNON-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-SESSION-FLAG
+      *----------------------------------------------------------------*
+      * Deliberate sign-off via PF3 from the admin menu. Clears
+      * SEC-USR-SESSION-ACTIVE so the user's next sign-on is not
+      * refused as a concurrent session (see CSUSR01Y.cpy and
+      * COSGN00C's CHECK-CONCURRENT-SESSION).
+       CLEAR-SESSION-FLAG.
+           EXEC CICS READ
+                DATASET   (WS-USRSEC-FILE)
+                INTO      (SEC-USER-DATA)
+                LENGTH    (LENGTH OF SEC-USER-DATA)
+                RIDFLD    (CDEMO-USER-ID)
+                KEYLENGTH (LENGTH OF CDEMO-USER-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               SET SEC-USR-SESSION-INACTIVE TO TRUE
+               EXEC CICS REWRITE
+                    DATASET   (WS-USRSEC-FILE)
+                    FROM      (SEC-USER-DATA)
+                    LENGTH    (LENGTH OF SEC-USER-DATA)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+           END-IF
+           .
 
       *----------------------------------------------------------------*
       *                      RETURN-TO-SIGNON-SCREEN
@@ -269,6 +366,7 @@
       * Transfer control to the sign-on screen via EXEC CICS XCTL.
       * Defaults to COSGN00C if CDEMO-TO-PROGRAM is not set.
       * PF3 in MAIN-PARA routes here for back-navigation.
+
        RETURN-TO-SIGNON-SCREEN.
 
       * Guard against uninitialized target program field
@@ -359,15 +457,14 @@
       *----------------------------------------------------------------*
       *                      BUILD-MENU-OPTIONS
       *----------------------------------------------------------------*
-      * Iterate through the COADM02Y admin option table (4 active
-      * entries) and format numbered option text lines for the
-      * BMS screen output fields OPTN001O through OPTN010O.
-      * Uses EVALUATE to dispatch each index to the corresponding
-      * screen field. The structure supports up to 10 display
-      * slots although only 4 are currently populated.
+      * Iterate through the COADM02Y admin option table (10
+      * active entries) and format numbered option text lines
+      * for the BMS screen output fields OPTN001O through
+      * OPTN010O. Uses EVALUATE to dispatch each index to the
+      * corresponding screen field.
        BUILD-MENU-OPTIONS.
 
-      * Loop from 1 to CDEMO-ADMIN-OPT-COUNT (4)
+      * Loop from 1 to CDEMO-ADMIN-OPT-COUNT (10)
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
                            WS-IDX > CDEMO-ADMIN-OPT-COUNT
 
