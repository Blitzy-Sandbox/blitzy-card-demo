@@ -0,0 +1,869 @@
+      ******************************************************************
+      * Program     : COTRB00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Transfer a balance between two accounts owned
+      *               by the same customer
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COTRB00C
+      * Transaction: CB01
+      * BMS Map:     COTRB00 / COTRB0A
+      * Function:    Balance transfer screen. User enters a source
+      *              and destination account ID plus an amount; the
+      *              two accounts must share the same customer, via
+      *              XREF-CUST-ID in CARD-XREF-RECORD (CVACT03Y.cpy),
+      *              the same account-to-customer resolution COBIL00C
+      *              performs for ACH validation. Upon confirmation
+      *              the program posts a matched pair of TRAN-RECORD
+      *              rows -- a debit against the source account and
+      *              a credit against the destination account -- the
+      *              same next-ID/WRITE mechanics COTRN02C's
+      *              ADD-TRANSACTION and COBIL00C's POST-PAYMENT use,
+      *              then rewrites both ACCT-CURR-BAL values.
+      * Files:       ACCTDAT (READ, READ UPDATE, REWRITE)
+      *              TRANSACT (STARTBR, READPREV, ENDBR, WRITE)
+      *              CXACAIX (READ, by account-ID alt key)
+      * Navigation:  PF3 returns to caller or main menu. PF4 clears
+      *              the form. Two-phase interaction like COBIL00C --
+      *              (1) account/amount validation and confirmation
+      *              prompt, (2) Y confirms and posts the transfer.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRB00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRB00C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CB01'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANSACT-FILE           PIC X(08) VALUE 'TRANSACT'.
+         05 WS-ACCTDAT-FILE            PIC X(08) VALUE 'ACCTDAT '.
+         05 WS-CXACAIX-FILE            PIC X(08) VALUE 'CXACAIX '.
+      *
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *
+         05 WS-FROM-ACCT-ID-N          PIC 9(11) VALUE 0.
+         05 WS-TO-ACCT-ID-N            PIC 9(11) VALUE 0.
+         05 WS-TRAN-ID-N               PIC 9(16) VALUE ZEROS.
+         05 WS-XFER-AMT                PIC S9(09)V99 VALUE ZEROS.
+         05 WS-XFER-AMT-E              PIC +99999999.99 VALUE ZEROS.
+         05 WS-FROM-CUST-ID            PIC 9(09) VALUE ZEROS.
+         05 WS-TO-CUST-ID              PIC 9(09) VALUE ZEROS.
+      * Transfer postings share type '03' (Credit) -- neither leg is
+      * a purchase, payment, or reversal, and each is offsetting the
+      * other rather than settling against an external party the way
+      * COBIL00C's type '02' payment does.
+         05 WS-TRANSFER-TYPE-CD        PIC X(02) VALUE '03'.
+         05 WS-TRANSFER-CAT-CD         PIC 9(04) VALUE 0001.
+         05 WS-TRANSFER-SOURCE         PIC X(10) VALUE 'TRANSFER'.
+         05 WS-DEBIT-DESC              PIC X(100)
+                                VALUE 'BALANCE TRANSFER - DEBIT'.
+         05 WS-CREDIT-DESC             PIC X(100)
+                                VALUE 'BALANCE TRANSFER - CREDIT'.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+
+      * BMS symbolic map for the balance transfer screen (COTRB0A)
+       COPY COTRB00.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+      * 300-byte account record layout (ACCOUNT-RECORD), used twice
+      * (source then destination) via WS-FROM/TO-ACCOUNT-RECORD saves
+       COPY CVACT01Y.
+      * 350-byte transaction record layout (TRAN-RECORD)
+       COPY CVTRA05Y.
+      * 50-byte card cross-reference record (CARD-XREF-RECORD), used
+      * to resolve each account's owning customer
+       COPY CVACT03Y.
+
+      * Saved copies of the two account records -- ACCOUNT-RECORD
+      * itself is reused for each READ/REWRITE pair since both legs
+      * share the one 01-level layout from CVACT01Y.
+       01 WS-FROM-ACCOUNT-SAVE         PIC X(300) VALUE SPACES.
+       01 WS-TO-ACCOUNT-SAVE           PIC X(300) VALUE SPACES.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. AID dispatch: Enter=validate/confirm/post,
+      * PF3=back, PF4=clear.
+       MAIN-PARA.
+           SET ERR-FLG-OFF     TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRB0AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRB0AO
+                   MOVE -1       TO FRACCTIL OF COTRB0AI
+                   PERFORM SEND-XFER-SCREEN
+               ELSE
+                   PERFORM RECEIVE-XFER-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COMEN01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-XFER-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Phase 1: validate both account IDs, confirm common ownership,
+      * and validate the amount. Phase 2: evaluate the Y/N
+      * confirmation and post the transfer.
+       PROCESS-ENTER-KEY.
+           PERFORM VALIDATE-ACCOUNT-IDS
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM READ-FROM-ACCOUNT
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-FROM-ACCOUNT-SAVE
+
+           PERFORM READ-TO-ACCOUNT
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-TO-ACCOUNT-SAVE
+
+           PERFORM VALIDATE-COMMON-OWNERSHIP
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM VALIDATE-AMOUNT
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           EVALUATE CONFIRMI OF COTRB0AI
+               WHEN 'Y'
+               WHEN 'y'
+                   PERFORM POST-TRANSFER
+               WHEN 'N'
+               WHEN 'n'
+               WHEN SPACES
+               WHEN LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Confirm to transfer this amount...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO CONFIRML OF COTRB0AI
+                   PERFORM SEND-XFER-SCREEN
+               WHEN OTHER
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Invalid value. Valid values are (Y/N)...' TO
+                                   WS-MESSAGE
+                   MOVE -1      TO CONFIRML OF COTRB0AI
+                   PERFORM SEND-XFER-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    VALIDATE-ACCOUNT-IDS
+      *----------------------------------------------------------------*
+       VALIDATE-ACCOUNT-IDS.
+           IF FRACCTII OF COTRB0AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'From Account ID must be entered...' TO WS-MESSAGE
+               MOVE -1       TO FRACCTIL OF COTRB0AI
+           ELSE
+               IF FRACCTII OF COTRB0AI IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'From Account ID must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO FRACCTIL OF COTRB0AI
+               ELSE
+                   COMPUTE WS-FROM-ACCT-ID-N =
+                           FUNCTION NUMVAL(FRACCTII OF COTRB0AI)
+               END-IF
+           END-IF
+
+           IF TOACCTII OF COTRB0AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'To Account ID must be entered...' TO WS-MESSAGE
+               MOVE -1       TO TOACCTIL OF COTRB0AI
+           ELSE
+               IF TOACCTII OF COTRB0AI IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'To Account ID must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TOACCTIL OF COTRB0AI
+               ELSE
+                   COMPUTE WS-TO-ACCT-ID-N =
+                           FUNCTION NUMVAL(TOACCTII OF COTRB0AI)
+               END-IF
+           END-IF
+
+           IF ERR-FLG-OFF
+              AND WS-FROM-ACCT-ID-N = WS-TO-ACCT-ID-N
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'From and To accounts must differ...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TOACCTIL OF COTRB0AI
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-FROM-ACCOUNT
+      *----------------------------------------------------------------*
+       READ-FROM-ACCOUNT.
+           MOVE WS-FROM-ACCT-ID-N TO ACCT-ID
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'From Account ID NOT found...' TO WS-MESSAGE
+                   MOVE -1       TO FRACCTIL OF COTRB0AI
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup From Account...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO FRACCTIL OF COTRB0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-TO-ACCOUNT
+      *----------------------------------------------------------------*
+       READ-TO-ACCOUNT.
+           MOVE WS-TO-ACCT-ID-N TO ACCT-ID
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'To Account ID NOT found...' TO WS-MESSAGE
+                   MOVE -1       TO TOACCTIL OF COTRB0AI
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup To Account...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TOACCTIL OF COTRB0AI
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                  VALIDATE-COMMON-OWNERSHIP
+      *----------------------------------------------------------------*
+      * Resolves each account's owning customer through the CXACAIX
+      * alternate index (the same account-ID-keyed lookup COBIL00C's
+      * READ-CXACAIX-FILE performs) and rejects the transfer unless
+      * both accounts share the same XREF-CUST-ID.
+       VALIDATE-COMMON-OWNERSHIP.
+           MOVE WS-FROM-ACCT-ID-N TO ACCT-ID
+           PERFORM READ-CXACAIX-FILE
+           IF ERR-FLG-ON
+               MOVE -1       TO FRACCTIL OF COTRB0AI
+           ELSE
+               MOVE XREF-CUST-ID TO WS-FROM-CUST-ID
+
+               MOVE WS-TO-ACCT-ID-N TO ACCT-ID
+               PERFORM READ-CXACAIX-FILE
+               IF ERR-FLG-ON
+                   MOVE -1       TO TOACCTIL OF COTRB0AI
+               ELSE
+                   MOVE XREF-CUST-ID TO WS-TO-CUST-ID
+                   IF WS-FROM-CUST-ID NOT = WS-TO-CUST-ID
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Accounts must share the same customer...'
+                                    TO WS-MESSAGE
+                       MOVE -1       TO TOACCTIL OF COTRB0AI
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-CXACAIX-FILE
+      *----------------------------------------------------------------*
+       READ-CXACAIX-FILE.
+           EXEC CICS READ
+                DATASET   (WS-CXACAIX-FILE)
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to resolve account owner...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-AMOUNT
+      *----------------------------------------------------------------*
+      * The transfer amount must be positive and may not exceed the
+      * From account's current balance -- a transfer moves funds
+      * already on the account, it does not extend new credit.
+       VALIDATE-AMOUNT.
+           IF XFERAMTI OF COTRB0AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transfer amount must be entered...' TO WS-MESSAGE
+               MOVE -1       TO XFERAMTL OF COTRB0AI
+           ELSE
+               IF XFERAMTI OF COTRB0AI IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transfer amount must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO XFERAMTL OF COTRB0AI
+               ELSE
+                   COMPUTE WS-XFER-AMT =
+                           FUNCTION NUMVAL(XFERAMTI OF COTRB0AI)
+                   MOVE WS-XFER-AMT TO WS-XFER-AMT-E
+                   MOVE WS-XFER-AMT-E TO XFERAMTO OF COTRB0AO
+
+                   IF WS-XFER-AMT NOT > ZERO
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Transfer amount must be greater than 0...'
+                                    TO WS-MESSAGE
+                       MOVE -1       TO XFERAMTL OF COTRB0AI
+                   END-IF
+               END-IF
+           END-IF
+
+           IF ERR-FLG-OFF
+               MOVE WS-FROM-ACCOUNT-SAVE TO ACCOUNT-RECORD
+               IF WS-XFER-AMT > ACCT-CURR-BAL
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transfer amount exceeds From balance...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO XFERAMTL OF COTRB0AI
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      POST-TRANSFER
+      *----------------------------------------------------------------*
+      * Both account balances are rewritten first, and must both
+      * succeed, before either TRAN-RECORD is written -- this way no
+      * transaction history row is ever posted for a transfer that
+      * only moved money on one side. If the To-Account rewrite fails
+      * after the From-Account debit already succeeded,
+      * REVERSE-FROM-ACCOUNT puts the debited amount back before the
+      * task ends, so the debit is never left stranded with nothing
+      * to balance it. Only once both balances are confirmed updated
+      * are the matched debit/credit TRAN-RECORD rows posted (the
+      * next-ID generation is the same STARTBR/READPREV-to-HIGH-VALUES
+      * pattern COBIL00C's POST-PAYMENT and COTRN02C's ADD-TRANSACTION
+      * use).
+       POST-TRANSFER.
+           PERFORM REWRITE-FROM-ACCOUNT
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM REWRITE-TO-ACCOUNT
+           IF ERR-FLG-ON
+               PERFORM REVERSE-FROM-ACCOUNT
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM GENERATE-NEXT-TRAN-ID
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           INITIALIZE TRAN-RECORD
+           MOVE WS-TRAN-ID-N          TO TRAN-ID
+           MOVE WS-TRANSFER-TYPE-CD   TO TRAN-TYPE-CD
+           MOVE WS-TRANSFER-CAT-CD    TO TRAN-CAT-CD
+           MOVE WS-TRANSFER-SOURCE    TO TRAN-SOURCE
+           MOVE WS-DEBIT-DESC         TO TRAN-DESC
+           COMPUTE TRAN-AMT = WS-XFER-AMT * -1
+           MOVE FUNCTION CURRENT-DATE TO TRAN-ORIG-TS
+           MOVE FUNCTION CURRENT-DATE TO TRAN-PROC-TS
+           MOVE 'N'                   TO TRAN-CARD-PRESENT
+           MOVE WS-FROM-ACCOUNT-SAVE(133:3) TO TRAN-CURRENCY-CD
+
+           PERFORM WRITE-TRANSACT-FILE
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM GENERATE-NEXT-TRAN-ID
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           INITIALIZE TRAN-RECORD
+           MOVE WS-TRAN-ID-N          TO TRAN-ID
+           MOVE WS-TRANSFER-TYPE-CD   TO TRAN-TYPE-CD
+           MOVE WS-TRANSFER-CAT-CD    TO TRAN-CAT-CD
+           MOVE WS-TRANSFER-SOURCE    TO TRAN-SOURCE
+           MOVE WS-CREDIT-DESC        TO TRAN-DESC
+           MOVE WS-XFER-AMT           TO TRAN-AMT
+           MOVE FUNCTION CURRENT-DATE TO TRAN-ORIG-TS
+           MOVE FUNCTION CURRENT-DATE TO TRAN-PROC-TS
+           MOVE 'N'                   TO TRAN-CARD-PRESENT
+           MOVE WS-TO-ACCOUNT-SAVE(133:3) TO TRAN-CURRENCY-CD
+
+           PERFORM WRITE-TRANSACT-FILE
+           IF ERR-FLG-ON
+               PERFORM SEND-XFER-SCREEN
+           END-IF
+
+           PERFORM CLEAR-CURRENT-SCREEN
+           MOVE DFHGREEN TO ERRMSGC OF COTRB0AO
+           STRING 'Transfer posted. Tran ID is ' DELIMITED BY SIZE
+                  TRAN-ID DELIMITED BY SPACE
+                  '.' DELIMITED BY SIZE
+             INTO WS-MESSAGE
+           PERFORM SEND-XFER-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                    GENERATE-NEXT-TRAN-ID
+      *----------------------------------------------------------------*
+       GENERATE-NEXT-TRAN-ID.
+           MOVE HIGH-VALUES TO TRAN-ID
+           PERFORM STARTBR-TRANSACT-FILE
+           PERFORM READPREV-TRANSACT-FILE
+           PERFORM ENDBR-TRANSACT-FILE
+           MOVE TRAN-ID     TO WS-TRAN-ID-N
+           ADD 1 TO WS-TRAN-ID-N.
+
+      *----------------------------------------------------------------*
+      *                    STARTBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       STARTBR-TRANSACT-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-TRANSACT-FILE)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to generate Transaction ID...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    READPREV-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       READPREV-TRANSACT-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-TRANSACT-FILE)
+                INTO      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   MOVE ZEROS TO TRAN-ID
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to generate Transaction ID...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    ENDBR-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       ENDBR-TRANSACT-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-TRANSACT-FILE)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                    WRITE-TRANSACT-FILE
+      *----------------------------------------------------------------*
+       WRITE-TRANSACT-FILE.
+           EXEC CICS WRITE
+                DATASET   (WS-TRANSACT-FILE)
+                FROM      (TRAN-RECORD)
+                LENGTH    (LENGTH OF TRAN-RECORD)
+                RIDFLD    (TRAN-ID)
+                KEYLENGTH (LENGTH OF TRAN-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to post transfer transaction...' TO
+                                   WS-MESSAGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                    REWRITE-FROM-ACCOUNT
+      *----------------------------------------------------------------*
+      * Re-reads ACCTDAT WITH UPDATE immediately before REWRITE, the
+      * same two-read pattern COBIL00C's READ-ACCOUNT-UPDATE uses.
+       REWRITE-FROM-ACCOUNT.
+           MOVE WS-FROM-ACCT-ID-N TO ACCT-ID
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Unable to lookup From Account for update...' TO
+                               WS-MESSAGE
+           ELSE
+               COMPUTE ACCT-CURR-BAL = ACCT-CURR-BAL - WS-XFER-AMT
+               EXEC CICS REWRITE
+                    DATASET   (WS-ACCTDAT-FILE)
+                    FROM      (ACCOUNT-RECORD)
+                    LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+               IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to update From Account balance...' TO
+                                   WS-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    REWRITE-TO-ACCOUNT
+      *----------------------------------------------------------------*
+      * Mirrors REWRITE-FROM-ACCOUNT's read-with-UPDATE/REWRITE shape,
+      * but only sets WS-ERR-FLG on failure rather than sending the
+      * screen directly -- POST-TRANSFER decides what happens next,
+      * since a failure here has to reverse the From-Account debit
+      * already applied by REWRITE-FROM-ACCOUNT before the task ends.
+       REWRITE-TO-ACCOUNT.
+           MOVE WS-TO-ACCT-ID-N TO ACCT-ID
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Unable to lookup To Account for update...' TO
+                               WS-MESSAGE
+           ELSE
+               COMPUTE ACCT-CURR-BAL = ACCT-CURR-BAL + WS-XFER-AMT
+               EXEC CICS REWRITE
+                    DATASET   (WS-ACCTDAT-FILE)
+                    FROM      (ACCOUNT-RECORD)
+                    LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+               IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to update To Account balance...' TO
+                                   WS-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                    REVERSE-FROM-ACCOUNT
+      *----------------------------------------------------------------*
+      * Compensates for a To-Account rewrite failure by re-reading the
+      * From Account WITH UPDATE and adding the transfer amount back,
+      * undoing the debit REWRITE-FROM-ACCOUNT already posted -- so a
+      * failed transfer never leaves money debited from one account
+      * with nowhere credited. Overwrites WS-MESSAGE with a message
+      * that reflects the reversal, replacing whatever REWRITE-TO-
+      * ACCOUNT set it to.
+       REVERSE-FROM-ACCOUNT.
+           MOVE WS-FROM-ACCT-ID-N TO ACCT-ID
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+               MOVE 'Transfer failed and could not be reversed.' TO
+                               WS-MESSAGE
+           ELSE
+               COMPUTE ACCT-CURR-BAL = ACCT-CURR-BAL + WS-XFER-AMT
+               EXEC CICS REWRITE
+                    DATASET   (WS-ACCTDAT-FILE)
+                    FROM      (ACCOUNT-RECORD)
+                    LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+               IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Transfer failed and could not be reversed.' TO
+                                   WS-MESSAGE
+               ELSE
+                   MOVE 'Unable to update To Account...' TO
+                                   WS-MESSAGE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-XFER-SCREEN
+      *----------------------------------------------------------------*
+       SEND-XFER-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE            TO ERRMSGO  OF COTRB0AO
+
+           EXEC CICS SEND
+                     MAP('COTRB0A')
+                     MAPSET('COTRB00')
+                     FROM(COTRB0AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-XFER-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-XFER-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COTRB0A')
+                     MAPSET('COTRB00')
+                     INTO(COTRB0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRB0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRB0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRB0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRB0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRB0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRB0AO.
+
+      *----------------------------------------------------------------*
+      *                    CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+           MOVE -1              TO FRACCTIL OF COTRB0AI
+           MOVE SPACES          TO FRACCTII OF COTRB0AI
+                                   TOACCTII OF COTRB0AI
+                                   XFERAMTI OF COTRB0AI
+                                   CONFIRMI OF COTRB0AI
+                                   WS-MESSAGE
+           MOVE ZEROS           TO XFERAMTO OF COTRB0AO.
+
