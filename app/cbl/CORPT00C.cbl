@@ -27,7 +27,7 @@
       * BMS Map:     CORPT00 / CORPT0A
       *================================================================*
       * Collects report criteria from the user: date range
-      * (monthly, yearly, or custom), report type selection,
+      * (daily, monthly, yearly, or custom), report type selection,
       * and confirmation before submission.
       *
       * Validates start and end dates using CSUTLDTC (the
@@ -74,11 +74,29 @@
       *  VSAM file name for transaction data (not directly
       *  opened by this program; used by the batch job)
          05 WS-TRANSACT-FILE             PIC X(08) VALUE 'TRANSACT'.
+      *  VSAM KSDS holding the report submission tracking log
+         05 WS-RPTSTAT-FILE              PIC X(08) VALUE 'RPTSTAT '.
       *  Error flag: set to 'Y' when validation fails;
       *  prevents further processing until user corrects input
          05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
            88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
       *  End-of-file indicator for TRANSACT browsing
          05 WS-TRANSACT-EOF            PIC X(01) VALUE 'N'.
            88 TRANSACT-EOF                       VALUE 'Y'.
@@ -100,7 +118,7 @@
          05 WS-REC-COUNT               PIC S9(04) COMP VALUE ZEROS.
       *  Loop index for iterating JCL lines in JOB-DATA
          05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
-      *  Report type label: 'Monthly', 'Yearly', or 'Custom'
+      *  Report type label: 'Daily', 'Monthly', 'Yearly', or 'Custom'
          05 WS-REPORT-NAME             PIC X(10) VALUE SPACES.
 
       *  Start date in YYYY-MM-DD format, assembled from user
@@ -243,6 +261,9 @@
 
       * 350-byte transaction record layout (TRAN-RECORD)
        COPY CVTRA05Y.
+      * 100-byte report submission tracking record
+      * (REPORT-REQUEST-RECORD)
+       COPY CVRPT01Y.
 
       * CICS attention identifier constants (ENTER, PF keys)
        COPY DFHAID.
@@ -297,6 +318,12 @@
            ELSE
       *        Copy COMMAREA into local working storage
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
       *        First entry: display empty report criteria form
                IF NOT CDEMO-PGM-REENTER
                    SET CDEMO-PGM-REENTER    TO TRUE
@@ -337,7 +364,7 @@
       *                      PROCESS-ENTER-KEY
       *----------------------------------------------------------------*
       * Processes the ENTER key. Evaluates which report type the
-      * user selected (Monthly, Yearly, or Custom date range),
+      * user selected (Daily, Monthly, Yearly, or Custom date range),
       * auto-calculates or validates the start/end dates, then
       * proceeds to JCL generation and TDQ submission.
       *
@@ -618,6 +645,23 @@
                    IF NOT ERR-FLG-ON
                        PERFORM SUBMIT-JOB-TO-INTRDR
                    END-IF
+      *        ---- Daily report: current calendar date --------
+               WHEN DAILYI OF CORPT0AI NOT = SPACES AND LOW-VALUES
+                   MOVE 'Daily'   TO WS-REPORT-NAME
+                   MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+      *            Start date = end date = today
+                   MOVE WS-CURDATE-YEAR     TO WS-START-DATE-YYYY
+                                               WS-END-DATE-YYYY
+                   MOVE WS-CURDATE-MONTH    TO WS-START-DATE-MM
+                                               WS-END-DATE-MM
+                   MOVE WS-CURDATE-DAY      TO WS-START-DATE-DD
+                                               WS-END-DATE-DD
+                   MOVE WS-START-DATE       TO PARM-START-DATE-1
+                                               PARM-START-DATE-2
+                   MOVE WS-END-DATE         TO PARM-END-DATE-1
+                                               PARM-END-DATE-2
+      *            Proceed to JCL submission and TDQ write
+                   PERFORM SUBMIT-JOB-TO-INTRDR
       *        ---- No report type selected -------------------
                WHEN OTHER
                    MOVE 'Select a report type to print report...' TO
@@ -630,7 +674,7 @@
       *    Success confirmation: if the report was submitted
       *    without error, clear all input fields and display a
       *    green confirmation message indicating the report name
-      *    (Monthly, Yearly, or Custom) followed by success text.
+      *    (Daily, Monthly, Yearly, or Custom) followed by success text.
            IF NOT ERR-FLG-ON
 
                PERFORM INITIALIZE-ALL-FIELDS
@@ -724,6 +768,11 @@
       *            Write current line to the JOBS TDQ
                    PERFORM WIRTE-JOBSUB-TDQ
                END-PERFORM
+      *        Log this submission to the report status tracking
+      *        file, provided the TDQ write loop above didn't fail
+               IF NOT ERR-FLG-ON
+                   PERFORM WRITE-REPORT-STATUS-REC
+               END-IF
 
            END-IF.
 
@@ -772,6 +821,100 @@
                    PERFORM SEND-TRNRPT-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                   WRITE-REPORT-STATUS-REC
+      *----------------------------------------------------------------*
+      * Logs the just-submitted report request to the RPTSTAT VSAM
+      * KSDS so an operator can later tell what was requested, by
+      * whom, and when. RPT-REQUEST-ID is built from the current
+      * date and time (YYYYMMDD + HHMMSSMS), the same kind of
+      * timestamp-derived key CSDAT01Y already supplies to every
+      * online program, giving each submission a unique, naturally
+      * ascending key with no browse-to-end step needed.
+      *----------------------------------------------------------------*
+       WRITE-REPORT-STATUS-REC.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           INITIALIZE REPORT-REQUEST-RECORD
+           STRING WS-CURDATE-N   DELIMITED BY SIZE
+                  WS-CURTIME-N   DELIMITED BY SIZE
+                  INTO RPT-REQUEST-ID
+           MOVE CDEMO-USER-ID       TO RPT-USER-ID
+           MOVE WS-REPORT-NAME      TO RPT-TYPE
+           MOVE WS-START-DATE       TO RPT-START-DATE
+           MOVE WS-END-DATE         TO RPT-END-DATE
+           MOVE WS-CURDATE-YEAR     TO WS-TIMESTAMP-DT-YYYY
+           MOVE WS-CURDATE-MONTH    TO WS-TIMESTAMP-DT-MM
+           MOVE WS-CURDATE-DAY      TO WS-TIMESTAMP-DT-DD
+           MOVE WS-CURTIME-HOURS    TO WS-TIMESTAMP-TM-HH
+           MOVE WS-CURTIME-MINUTE   TO WS-TIMESTAMP-TM-MM
+           MOVE WS-CURTIME-SECOND   TO WS-TIMESTAMP-TM-SS
+           MOVE ZEROS               TO WS-TIMESTAMP-TM-MS6
+           MOVE WS-TIMESTAMP        TO RPT-SUBMIT-TS
+           SET RPT-STATUS-SUBMITTED TO TRUE
+           EXEC CICS WRITE
+                DATASET   (WS-RPTSTAT-FILE)
+                FROM      (REPORT-REQUEST-RECORD)
+                LENGTH    (LENGTH OF REPORT-REQUEST-RECORD)
+                RIDFLD    (RPT-REQUEST-ID)
+                KEYLENGTH (LENGTH OF RPT-REQUEST-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+      *    A tracking-log write failure is logged but does not
+      *    block the report that was already handed to JES
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   DISPLAY 'UNABLE TO WRITE RPTSTAT LOG RECORD'
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
@@ -782,6 +925,7 @@
       * Resets PGM-CONTEXT to 0 so the target program treats
       * the entry as a fresh first-time display.
       *----------------------------------------------------------------*
+
        RETURN-TO-PREV-SCREEN.
       *    Default to sign-on if no target program is specified
            IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
@@ -931,6 +1075,7 @@
       *    confirmation input, and the message work area
            INITIALIZE              MONTHLYI OF CORPT0AI
                                    YEARLYI  OF CORPT0AI
+                                   DAILYI   OF CORPT0AI
                                    CUSTOMI  OF CORPT0AI
                                    SDTMMI   OF CORPT0AI
                                    SDTDDI   OF CORPT0AI
