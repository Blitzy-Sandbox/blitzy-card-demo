@@ -0,0 +1,1491 @@
+      *****************************************************************
+      * Program:     COCRDLIC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Scrollable credit card list, filterable by       *
+      *              account or customer ID                           *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COCRDLIC
+      * Transaction: CCLI
+      * BMS Map:     COCRDLI / CCRDLIA
+      * Function:    Lists CARDDAT records (CVACT02Y.cpy) 7 rows per
+      *              screen, browsing the CARDAIX alternate index
+      *              (card file keyed by account ID) with the same
+      *              STARTBR/READNEXT/READPREV/ENDBR pattern COUSR00C
+      *              uses against USRSEC. The account-ID and
+      *              customer-ID filter fields reposition the browse
+      *              rather than narrowing it, exactly as COUSR00C's
+      *              USRIDIN field does for the user list -- entering
+      *              a filter jumps the list to that starting point
+      *              and paging then continues through the rest of
+      *              the file. A customer-ID filter is resolved to an
+      *              account ID first via a sequential scan of
+      *              CARDXREF (there is no customer-ID-keyed index
+      *              over CARDXREF or CARDDAT), then driven through
+      *              the same CARDAIX browse used for the account-ID
+      *              path.
+      * Files:       CARDAIX (STARTBR, READNEXT, READPREV, ENDBR)
+      *              CARDXREF (STARTBR, READNEXT, ENDBR -- customer
+      *              ID resolution only)
+      * Navigation:  PF3 returns to the calling program (main menu by
+      *              default). PF7/PF8 page backward/forward.
+      *              Enter with row selected (S) XCTLs to COCRDSLC
+      *              for the card detail view.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COCRDLIC.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+      * WS-MISC-STORAGE aggregates all local working variables
+      * for CICS processing, input validation, screen output,
+      * file I/O keys, and user-facing messages.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by 0100-CHECK-SESSION-
+      * IDLE (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      ******************************************************************
+      *      Input edits
+      ******************************************************************* WS-INPUT-FLAG tracks overall validation outcome.
+         05  WS-INPUT-FLAG                         PIC X(1).
+           88  INPUT-OK                            VALUE '0'.
+           88  INPUT-ERROR                         VALUE '1'.
+           88  INPUT-PENDING                       VALUE LOW-VALUES.
+         05  WS-EDIT-ACCT-FLAG                     PIC X(1).
+           88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-ACCTFILTER-ISVALID              VALUE '1'.
+           88  FLG-ACCTFILTER-BLANK                VALUE ' '.
+      * WS-EDIT-CUST-FLAG mirrors the account flag for the
+      * 9-digit customer ID filter field.
+         05  WS-EDIT-CUST-FLAG                     PIC X(1).
+           88  FLG-CUSTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-CUSTFILTER-ISVALID               VALUE '1'.
+           88  FLG-CUSTFILTER-BLANK                VALUE ' '.
+         05  WS-PFK-FLAG                           PIC X(1).
+           88  PFK-VALID                           VALUE '0'.
+           88  PFK-INVALID                         VALUE '1'.
+      * Only ENTER, PF3, PF7 and PF8 are valid AID keys for
+      * this screen. Any other key defaults to ENTER.
+         05  WS-LIST-EOF-FLAG                      PIC X(1)
+                                                   VALUE 'N'.
+           88  CARD-LIST-EOF                       VALUE 'Y'.
+           88  CARD-LIST-NOT-EOF                   VALUE 'N'.
+         05  WS-XREF-FOUND-FLAG                    PIC X(1).
+           88  XREF-CUST-FOUND                     VALUE '1'.
+           88  XREF-CUST-NOT-FOUND                 VALUE '0'.
+         05  WS-IDX                                PIC S9(4) COMP
+                                                   VALUE ZERO.
+         05  WS-ROW-COUNT                          PIC S9(4) COMP
+                                                   VALUE 7.
+      ******************************************************************
+      *      File and data Handling
+      ******************************************************************
+         05  WS-CARD-RID.
+      * WS-CARD-RID-ACCT-ID(-X) is the RIDFLD for the CARDAIX
+      * browse (alternate index over CARDDAT, keyed by the
+      * 11-byte account ID).
+           10  WS-CARD-RID-CARDNUM                 PIC X(16).
+           10  WS-CARD-RID-ACCT-ID                 PIC 9(11).
+           10  WS-CARD-RID-ACCT-ID-X REDEFINES
+                  WS-CARD-RID-ACCT-ID              PIC X(11).
+      * WS-XREF-RID-CARDNUM drives the CARDXREF scan used to
+      * resolve a customer ID to an account ID (see
+      * 9100-RESOLVE-CUST-TO-ACCT).
+         05  WS-XREF-RID-CARDNUM                   PIC X(16).
+         05  WS-FILE-ERROR-MESSAGE.
+      * WS-FILE-ERROR-MESSAGE builds: 'File Error: <op>
+      * on <file> returned RESP <code>,RESP2 <code>'.
+           10  FILLER                              PIC X(12)
+                                                   VALUE 'File Error: '.
+           10  ERROR-OPNAME                        PIC X(8)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(4)
+                                                   VALUE ' on '.
+           10  ERROR-FILE                          PIC X(9)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(15)
+                                                   VALUE
+                                                   ' returned RESP '.
+           10  ERROR-RESP                          PIC X(10)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(7)
+                                                   VALUE ',RESP2 '.
+           10  ERROR-RESP2                         PIC X(10)
+                                                   VALUE SPACES.
+          10  FILLER                               PIC X(5)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *      Output Message Construction
+      ******************************************************************
+         05  WS-LONG-MSG                           PIC X(500).
+         05  WS-INFO-MSG                           PIC X(40).
+           88  WS-NO-INFO-MESSAGE                  VALUES
+                                                  SPACES LOW-VALUES.
+           88  FOUND-CARDS-TO-DISPLAY              VALUE
+               '   Displaying requested details'.
+           88  WS-PROMPT-FOR-INPUT                 VALUE
+               'Please enter Account or Customer ID, or press Enter'.
+
+      * WS-RETURN-MSG holds error/status text for the
+      * screen error line. 88-level conditions set
+      * predefined messages for each validation failure
+      * and lookup outcome.
+         05  WS-RETURN-MSG                         PIC X(75).
+           88  WS-RETURN-MSG-OFF                   VALUE SPACES.
+           88  WS-EXIT-MESSAGE                     VALUE
+               'PF03 pressed.Exiting              '.
+           88  SEARCHED-ACCT-NOT-NUMERIC           VALUE
+               'Account filter,if supplied,must be an 11 digit number'.
+           88  SEARCHED-CUST-NOT-NUMERIC           VALUE
+               'Customer filter,if supplied,must be a 9 digit number'.
+           88  BOTH-FILTERS-SUPPLIED               VALUE
+               'Enter an Account ID or a Customer ID, not both'.
+           88  DID-NOT-FIND-CUST-IN-CARDXREF       VALUE
+               'Did not find this customer in cards database'.
+           88  XREF-READ-ERROR                     VALUE
+               'Error reading Card Cross Reference File'.
+           88  ALREADY-AT-TOP                      VALUE
+               'You are already at the top of the page...'.
+           88  ALREADY-AT-BOTTOM                   VALUE
+               'You are already at the bottom of the page...'.
+           88  REACHED-TOP                         VALUE
+               'You have reached the top of the page...'.
+           88  REACHED-BOTTOM                      VALUE
+               'You have reached the bottom of the page...'.
+           88  NO-CARDS-FOUND                      VALUE
+               'No cards found for this search condition'.
+           88  INVALID-SELECTION                   VALUE
+               'Invalid selection. Valid value is S'.
+      ******************************************************************
+      *      Literals and Constants
+      ******************************************************************
+       01 WS-LITERALS.
+      * WS-LITERALS holds compile-time constants for this
+      * program (COCRDLIC/CCLI), its BMS map (COCRDLI/
+      * CCRDLIA), the card detail program (COCRDSLC/CCDL),
+      * main menu (COMEN01C/CM00), and VSAM files (CARDAIX,
+      * CARDXREF).
+          05 LIT-THISPGM                           PIC X(8)
+                                                   VALUE 'COCRDLIC'.
+          05 LIT-THISTRANID                        PIC X(4)
+                                                   VALUE 'CCLI'.
+          05 LIT-THISMAPSET                        PIC X(7)
+                                                   VALUE 'COCRDLI'.
+          05 LIT-THISMAP                           PIC X(7)
+                                                   VALUE 'CCRDLIA'.
+          05 LIT-CARDDTLPGM                        PIC X(8)
+                                                   VALUE 'COCRDSLC'.
+          05 LIT-CARDDTLTRANID                     PIC X(4)
+                                                   VALUE 'CCDL'.
+          05 LIT-CARDDTLMAPSET                     PIC X(7)
+                                                   VALUE 'COCRDSL'.
+          05 LIT-CARDDTLMAP                        PIC X(7)
+                                                   VALUE 'CCRDSLA'.
+          05 LIT-MENUPGM                           PIC X(8)
+                                                   VALUE 'COMEN01C'.
+          05 LIT-MENUTRANID                        PIC X(4)
+                                                   VALUE 'CM00'.
+          05 LIT-MENUMAPSET                        PIC X(7)
+                                                   VALUE 'COMEN01'.
+          05 LIT-MENUMAP                           PIC X(7)
+                                                   VALUE 'COMEN1A'.
+          05 LIT-CARDFILENAME-ACCT-PATH            PIC X(8)
+                                                   VALUE 'CARDAIX '.
+          05 LIT-CARDXREFNAME                      PIC X(8)
+                                                   VALUE 'CARDXREF'.
+      ******************************************************************
+      *Other common working storage Variables
+      ******************************************************************
+       COPY CVCRD01Y.
+      * CVCRD01Y: card work area with AID key flags
+      * (CCARD-AID-*), navigation fields, and account/
+      * customer filter fields (CC-ACCT-ID, CC-CUST-ID).
+      * See app/cpy/CVCRD01Y.cpy
+
+      ******************************************************************
+      *Application Commmarea Copybook
+       COPY COCOM01Y.
+      * COCOM01Y: CARDDEMO-COMMAREA with routing fields
+      * (FROM/TO program/tranid), user ID, PGM-CONTEXT flag,
+      * and account/card carry-forward. See
+      * app/cpy/COCOM01Y.cpy
+
+       01 WS-THIS-PROGCOMMAREA.
+          05 CA-CALL-CONTEXT.
+             10 CA-FROM-PROGRAM                    PIC X(08).
+             10 CA-FROM-TRANID                     PIC X(04).
+      * CA-LIST-CONTEXT carries the paging state across
+      * pseudo-conversational tasks, the same role
+      * CDEMO-CU00-INFO plays for COUSR00C's browse of
+      * USRSEC.
+          05 CA-LIST-CONTEXT.
+             10 CA-LIST-ACCT-ID-FIRST              PIC 9(11).
+             10 CA-LIST-ACCT-ID-LAST               PIC 9(11).
+             10 CA-LIST-PAGE-NUM                   PIC 9(08).
+             10 CA-LIST-NEXT-PAGE-FLG              PIC X(01)
+                                                   VALUE 'N'.
+                88 CA-LIST-NEXT-PAGE-YES                 VALUE 'Y'.
+                88 CA-LIST-NEXT-PAGE-NO                  VALUE 'N'.
+             10 CA-LIST-SEL-FLG                    PIC X(01).
+             10 CA-LIST-SEL-ACCT-ID                PIC 9(11).
+             10 CA-LIST-SEL-CARDNUM                PIC X(16).
+
+       01  WS-COMMAREA                             PIC X(2000).
+      * WS-COMMAREA: 2000-byte buffer passed on
+      * CICS RETURN. Concatenates CARDDEMO-COMMAREA
+      * and WS-THIS-PROGCOMMAREA.
+
+      *IBM SUPPLIED COPYBOOKS
+       COPY DFHBMSCA.
+       COPY DFHAID.
+      * DFHBMSCA: BMS attribute constants. DFHAID: AID byte
+      * values for EIBAID mapping.
+
+      *COMMON COPYBOOKS
+      *Screen Titles
+       COPY COTTL01Y.
+      * COTTL01Y: CCDA-TITLE01/02 banner text.
+
+      *Credit Card List Screen Layout
+       COPY COCRDLI.
+      * COCRDLI: symbolic BMS map from COCRDLI.bms.
+      * Defines CCRDLIAI (input), CCRDLIAO (output) with
+      * ACCTSID, CUSTSID, PAGENUM, 7 rows of SEL/ACCT/CARD/
+      * NAME/STCD fields, ERRMSG and INFOMSG.
+
+      *Current Date
+       COPY CSDAT01Y.
+      * CSDAT01Y: date/time working storage for the screen
+      * header.
+
+      *Common Messages
+       COPY CSMSG01Y.
+      * CSMSG01Y: common messages (thank-you, invalid key).
+
+      *Abend Variables
+       COPY CSMSG02Y.
+      * CSMSG02Y: abend data work area (ABEND-MSG,
+      * ABEND-CULPRIT, ABEND-CODE) for the handler.
+
+      *Dataset layouts
+      *CARD RECORD LAYOUT
+       COPY CVACT02Y.
+      * CVACT02Y: 150-byte CARD-RECORD -- CARD-NUM(16),
+      * CARD-ACCT-ID(11), CARD-CVV-CD(3), CARD-EMBOSSED-
+      * NAME(50), CARD-EXPIRAION-DATE(10), CARD-ACTIVE-
+      * STATUS(1).
+
+      *CARD XREF LAYOUT
+       COPY CVACT03Y.
+      * CVACT03Y: 50-byte CARD-XREF-RECORD -- XREF-CARD-NUM
+      * (16, primary key), XREF-CUST-ID(9), XREF-ACCT-ID
+      * (11). Scanned sequentially to resolve a customer ID
+      * to an account ID (no customer-keyed index exists
+      * over CARDXREF or CARDDAT).
+
+      *----------------------------------------------------------------*
+      * LINKAGE SECTION: receives DFHCOMMAREA from CICS.
+      * Variable-length FILLER accepts up to 32767 bytes,
+      * sized by EIBCALEN at runtime.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  FILLER                                PIC X(1)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *================================================================*
+      * PROCEDURE DIVISION -- pseudo-conversational flow.
+      * Each user interaction triggers a new CICS task.
+      * COMMAREA preserves state between interactions.
+      * Main EVALUATE routes on AID key and PGM-CONTEXT.
+      *================================================================*
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      * 0000-MAIN: entry point for each task invocation.
+      * Registers abend handler, clears work areas,
+      * restores COMMAREA, maps PF keys, validates AID,
+      * and routes to the appropriate processing path.
+
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-ROUTINE)
+           END-EXEC
+
+           INITIALIZE CC-WORK-AREA
+                      WS-MISC-STORAGE
+                      WS-COMMAREA
+      * Clears card work area, misc storage, and the
+      * return COMMAREA to remove residual data.
+      *****************************************************************
+      * Store our context
+      *****************************************************************
+           MOVE LIT-THISTRANID       TO WS-TRANID
+      *****************************************************************
+      * Ensure error message is cleared                               *
+      *****************************************************************
+           SET WS-RETURN-MSG-OFF  TO TRUE
+      *****************************************************************
+      * Store passed data if  any                *
+      *****************************************************************
+           IF EIBCALEN IS EQUAL TO 0
+               OR (CDEMO-FROM-PROGRAM = LIT-MENUPGM
+               AND NOT CDEMO-PGM-REENTER)
+              INITIALIZE CARDDEMO-COMMAREA
+                         WS-THIS-PROGCOMMAREA
+           ELSE
+              MOVE DFHCOMMAREA (1:LENGTH OF CARDDEMO-COMMAREA)  TO
+                                CARDDEMO-COMMAREA
+              MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA ) TO
+                                WS-THIS-PROGCOMMAREA
+      *****************************************************************
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *****************************************************************
+              PERFORM 0100-CHECK-SESSION-IDLE
+                 THRU 0100-CHECK-SESSION-IDLE-EXIT
+           END-IF
+      * If first invocation or from main menu without
+      * reenter context, clears COMMAREA. Otherwise
+      * restores the shared CARDDEMO-COMMAREA and local
+      * call-context from DFHCOMMAREA passed by CICS.
+      *****************************************************************
+      * Remap PFkeys as needed.
+      * Store the Mapped PF Key
+      *****************************************************************
+           PERFORM YYYY-STORE-PFKEY
+              THRU YYYY-STORE-PFKEY-EXIT
+      * YYYY-STORE-PFKEY (CSSTRPFY copybook) maps the
+      * EIBAID byte to CCARD-AID-* 88-level conditions.
+      *****************************************************************
+      * Check the AID to see if its valid at this point               *
+      * F3 - Exit, F7 - Page back, F8 - Page forward                  *
+      * Enter show screen again
+      *****************************************************************
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              CCARD-AID-PFK07 OR
+              CCARD-AID-PFK08
+              SET PFK-VALID TO TRUE
+           END-IF
+
+           IF PFK-INVALID
+              SET CCARD-AID-ENTER TO TRUE
+           END-IF
+      * Unrecognized AID key defaults to ENTER behavior
+      * to prevent navigation errors.
+
+      *****************************************************************
+      * Decide what to do based on inputs received
+      *****************************************************************
+           EVALUATE TRUE
+              WHEN CCARD-AID-PFK03
+      * PF3: transfers control back to the calling
+      * program via XCTL. Defaults to main menu if
+      * no caller is recorded in COMMAREA.
+      ******************************************************************
+      *            XCTL TO CALLING PROGRAM OR MAIN MENU
+      ******************************************************************
+                   IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
+                   OR CDEMO-FROM-TRANID    EQUAL SPACES
+                      MOVE LIT-MENUTRANID  TO CDEMO-TO-TRANID
+                   ELSE
+                      MOVE CDEMO-FROM-TRANID  TO CDEMO-TO-TRANID
+                   END-IF
+
+                   IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
+                   OR CDEMO-FROM-PROGRAM   EQUAL SPACES
+                      MOVE LIT-MENUPGM     TO CDEMO-TO-PROGRAM
+                   ELSE
+                      MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
+                   END-IF
+
+                   MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
+
+                   SET  CDEMO-USRTYP-USER  TO TRUE
+                   SET  CDEMO-PGM-ENTER    TO TRUE
+                   MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
+      *
+                   EXEC CICS XCTL
+                             PROGRAM (CDEMO-TO-PROGRAM)
+                             COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+      * EXEC CICS XCTL transfers control with COMMAREA
+      * to the target program. This task ends.
+              WHEN CDEMO-PGM-ENTER
+      ******************************************************************
+      *            FIRST ENTRY: DISPLAY THE FIRST PAGE OF CARDS
+      ******************************************************************
+                   PERFORM 2900-INIT-LIST-CONTEXT
+                      THRU 2900-INIT-LIST-CONTEXT-EXIT
+                   PERFORM 2500-PAGE-FORWARD
+                      THRU 2500-PAGE-FORWARD-EXIT
+                   PERFORM 1000-SEND-MAP
+                      THRU 1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+              WHEN CDEMO-PGM-REENTER
+      * Re-entry: receive terminal input, then dispatch
+      * on the AID key (ENTER processes a filter or a
+      * row selection; PF7/PF8 page the list).
+                   PERFORM 2100-RECEIVE-MAP
+                      THRU 2100-RECEIVE-MAP-EXIT
+                   EVALUATE TRUE
+                      WHEN CCARD-AID-PFK07
+                           PERFORM 2300-PROCESS-PF7
+                              THRU 2300-PROCESS-PF7-EXIT
+                      WHEN CCARD-AID-PFK08
+                           PERFORM 2400-PROCESS-PF8
+                              THRU 2400-PROCESS-PF8-EXIT
+                      WHEN OTHER
+                           PERFORM 2000-PROCESS-INPUTS
+                              THRU 2000-PROCESS-INPUTS-EXIT
+                   END-EVALUATE
+                   IF CCARD-AID-ENTER AND CA-LIST-SEL-FLG NOT = SPACES
+                      AND CA-LIST-SEL-FLG NOT = LOW-VALUES
+                      AND NOT INPUT-ERROR
+      * A row was selected: control already transferred
+      * to COCRDSLC inside 2000-PROCESS-INPUTS. Nothing
+      * further to do here.
+                      CONTINUE
+                   ELSE
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                   END-IF
+                   GO TO COMMON-RETURN
+              WHEN OTHER
+      * Unexpected program context: sets abend info
+      * and sends a plain text error message.
+                   MOVE LIT-THISPGM    TO ABEND-CULPRIT
+                   MOVE '0001'         TO ABEND-CODE
+                   MOVE SPACES         TO ABEND-REASON
+                   MOVE 'UNEXPECTED DATA SCENARIO'
+                                       TO WS-RETURN-MSG
+                   PERFORM SEND-PLAIN-TEXT
+                      THRU SEND-PLAIN-TEXT-EXIT
+           END-EVALUATE
+
+      * If we had an error setup error message that slipped through
+      * Display and return
+           IF INPUT-ERROR
+              MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+              PERFORM 1000-SEND-MAP
+                 THRU 1000-SEND-MAP-EXIT
+              GO TO COMMON-RETURN
+           END-IF
+           .
+
+       COMMON-RETURN.
+      * COMMON-RETURN: pseudo-conversational return.
+      * Copies error message to work area, builds the
+      * concatenated COMMAREA, and issues CICS RETURN
+      * with TRANSID(CCLI) to re-invoke on next input.
+           MOVE WS-RETURN-MSG     TO CCARD-ERROR-MSG
+
+           MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
+           MOVE  WS-THIS-PROGCOMMAREA TO
+                  WS-COMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA )
+
+           EXEC CICS RETURN
+                TRANSID (LIT-THISTRANID)
+                COMMAREA (WS-COMMAREA)
+                LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+      * CICS RETURN with TRANSID and COMMAREA ends
+      * this task. Next user input starts a new task
+      * with the saved COMMAREA restored.
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 0100-CHECK-SESSION-IDLE: forces an idle session back to
+      * sign-on instead of resuming the requested action. Compares
+      * today's date/time against the CDEMO-LAST-ACTIVITY-DT/TM
+      * stamp this program (or whichever program ran before it)
+      * left in the COMMAREA on the prior task, then re-stamps it
+      * to now so the next task has a fresh baseline.
+      ****************************************************************
+       0100-CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES              TO CARDDEMO-COMMAREA
+              SET  CDEMO-PGM-ENTER     TO TRUE
+              EXEC CICS XCTL
+                        PROGRAM ('COSGN00C')
+                        COMMAREA(CARDDEMO-COMMAREA)
+              END-EXEC
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       0100-CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+           EXIT
+           .
+
+       1000-SEND-MAP.
+      * 1000-SEND-MAP: orchestrates screen output by
+      * calling init, variable setup, attribute setup,
+      * and the actual CICS SEND MAP in sequence.
+           PERFORM 1100-SCREEN-INIT
+              THRU 1100-SCREEN-INIT-EXIT
+           PERFORM 1200-SETUP-SCREEN-VARS
+              THRU 1200-SETUP-SCREEN-VARS-EXIT
+           PERFORM 1300-SETUP-SCREEN-ATTRS
+              THRU 1300-SETUP-SCREEN-ATTRS-EXIT
+           PERFORM 1400-SEND-SCREEN
+              THRU 1400-SEND-SCREEN-EXIT
+           .
+       1000-SEND-MAP-EXIT.
+           EXIT
+           .
+
+       1100-SCREEN-INIT.
+      * 1100-SCREEN-INIT: clears the output map buffer
+      * (CCRDLIAO) and populates header fields (titles,
+      * transaction name, program name, date, time).
+           MOVE LOW-VALUES TO CCRDLIAO
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CCRDLIAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CCRDLIAO
+           MOVE LIT-THISTRANID         TO TRNNAMEO OF CCRDLIAO
+           MOVE LIT-THISPGM            TO PGMNAMEO OF CCRDLIAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CCRDLIAO
+      * Formats current date as MM/DD/YY for header.
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CCRDLIAO
+      * Formats current time as HH:MM:SS for header.
+           .
+       1100-SCREEN-INIT-EXIT.
+           EXIT
+           .
+
+       1200-SETUP-SCREEN-VARS.
+      * 1200-SETUP-SCREEN-VARS: echoes the filter fields
+      * and the current page number on the screen.
+           IF EIBCALEN = 0
+              SET  WS-PROMPT-FOR-INPUT TO TRUE
+           ELSE
+              IF CC-ACCT-ID-N = 0
+                 MOVE LOW-VALUES   TO ACCTSIDO OF CCRDLIAO
+              ELSE
+                 MOVE CC-ACCT-ID   TO ACCTSIDO OF CCRDLIAO
+              END-IF
+
+              IF CC-CUST-ID-N = 0
+                 MOVE LOW-VALUES   TO CUSTSIDO OF CCRDLIAO
+              ELSE
+                 MOVE CC-CUST-ID   TO CUSTSIDO OF CCRDLIAO
+              END-IF
+           END-IF
+
+           MOVE CA-LIST-PAGE-NUM       TO PAGENUMO OF CCRDLIAO
+
+      *    SETUP MESSAGE
+           IF WS-NO-INFO-MESSAGE
+             SET WS-PROMPT-FOR-INPUT TO TRUE
+           END-IF
+
+           MOVE WS-RETURN-MSG          TO ERRMSGO OF CCRDLIAO
+           MOVE WS-INFO-MSG            TO INFOMSGO OF CCRDLIAO
+           .
+       1200-SETUP-SCREEN-VARS-EXIT.
+           EXIT
+           .
+
+       1300-SETUP-SCREEN-ATTRS.
+      * 1300-SETUP-SCREEN-ATTRS: sets BMS field attributes
+      * (color) based on validation results.
+           IF FLG-ACCTFILTER-NOT-OK
+              MOVE DFHRED              TO ACCTSIDC OF CCRDLIAO
+              MOVE -1                  TO ACCTSIDL OF CCRDLIAI
+           END-IF
+
+           IF FLG-CUSTFILTER-NOT-OK
+              MOVE DFHRED              TO CUSTSIDC OF CCRDLIAO
+              MOVE -1                  TO CUSTSIDL OF CCRDLIAI
+           END-IF
+
+           IF  FLG-ACCTFILTER-NOT-OK
+           AND FLG-CUSTFILTER-NOT-OK
+               CONTINUE
+           ELSE
+               IF NOT FLG-ACCTFILTER-NOT-OK AND
+                  NOT FLG-CUSTFILTER-NOT-OK
+                  MOVE -1             TO ACCTSIDL OF CCRDLIAI
+               END-IF
+           END-IF
+      * Sets error fields to red. Cursor defaults to the
+      * account filter field unless a different field
+      * already failed validation.
+
+           IF  WS-NO-INFO-MESSAGE
+               MOVE DFHBMDAR           TO INFOMSGC OF CCRDLIAO
+           ELSE
+               MOVE DFHNEUTR           TO INFOMSGC OF CCRDLIAO
+           END-IF
+           .
+       1300-SETUP-SCREEN-ATTRS-EXIT.
+            EXIT.
+
+       1400-SEND-SCREEN.
+      * 1400-SEND-SCREEN: issues CICS SEND MAP to display
+      * the card list screen. Sets PGM-CONTEXT to reenter
+      * for the next task.
+           MOVE LIT-THISMAPSET         TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP            TO CCARD-NEXT-MAP
+           SET  CDEMO-PGM-REENTER TO TRUE
+
+           EXEC CICS SEND MAP(CCARD-NEXT-MAP)
+                          MAPSET(CCARD-NEXT-MAPSET)
+                          FROM(CCRDLIAO)
+                          CURSOR
+                          ERASE
+                          FREEKB
+                          RESP(WS-RESP-CD)
+           END-EXEC
+           .
+       1400-SEND-SCREEN-EXIT.
+           EXIT
+           .
+
+       2000-PROCESS-INPUTS.
+      * 2000-PROCESS-INPUTS: handles the ENTER key.
+      * First looks for a row selection (S); if found,
+      * transfers to COCRDSLC for that card. Otherwise
+      * treats the account/customer fields as a new
+      * filter and repositions the browse from page 1.
+           PERFORM 2210-FIND-ROW-SELECTION
+              THRU 2210-FIND-ROW-SELECTION-EXIT
+
+           IF CA-LIST-SEL-FLG NOT = SPACES
+           AND CA-LIST-SEL-FLG NOT = LOW-VALUES
+              PERFORM 2220-PROCESS-SELECTION
+                 THRU 2220-PROCESS-SELECTION-EXIT
+           ELSE
+              PERFORM 2200-EDIT-MAP-INPUTS
+                 THRU 2200-EDIT-MAP-INPUTS-EXIT
+              IF NOT INPUT-ERROR
+                 PERFORM 2900-INIT-LIST-CONTEXT
+                    THRU 2900-INIT-LIST-CONTEXT-EXIT
+                 PERFORM 2500-PAGE-FORWARD
+                    THRU 2500-PAGE-FORWARD-EXIT
+              END-IF
+           END-IF
+           .
+       2000-PROCESS-INPUTS-EXIT.
+           EXIT
+           .
+
+       2100-RECEIVE-MAP.
+      * 2100-RECEIVE-MAP: issues CICS RECEIVE MAP to read
+      * user input from the terminal into CCRDLIAI.
+           EXEC CICS RECEIVE MAP(LIT-THISMAP)
+                     MAPSET(LIT-THISMAPSET)
+                     INTO(CCRDLIAI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC
+           .
+       2100-RECEIVE-MAP-EXIT.
+           EXIT
+           .
+
+       2200-EDIT-MAP-INPUTS.
+      * 2200-EDIT-MAP-INPUTS: validates the two filter
+      * fields. Both are optional; supplying both at once
+      * is rejected since each repositions the browse to a
+      * different starting point.
+           SET INPUT-OK                  TO TRUE
+           SET FLG-ACCTFILTER-ISVALID    TO TRUE
+           SET FLG-CUSTFILTER-ISVALID    TO TRUE
+
+      *    REPLACE * WITH LOW-VALUES
+           IF  ACCTSIDI OF CCRDLIAI = '*'
+           OR  ACCTSIDI OF CCRDLIAI = SPACES
+               MOVE LOW-VALUES           TO  CC-ACCT-ID
+           ELSE
+               MOVE ACCTSIDI OF CCRDLIAI TO  CC-ACCT-ID
+           END-IF
+
+           IF  CUSTSIDI OF CCRDLIAI = '*'
+           OR  CUSTSIDI OF CCRDLIAI = SPACES
+               MOVE LOW-VALUES           TO  CC-CUST-ID
+           ELSE
+               MOVE CUSTSIDI OF CCRDLIAI TO  CC-CUST-ID
+           END-IF
+
+           PERFORM 2230-EDIT-ACCOUNT
+              THRU 2230-EDIT-ACCOUNT-EXIT
+
+           PERFORM 2240-EDIT-CUSTOMER
+              THRU 2240-EDIT-CUSTOMER-EXIT
+
+      *    CROSS FIELD EDITS
+           IF  NOT INPUT-ERROR
+           AND NOT FLG-ACCTFILTER-BLANK
+           AND NOT FLG-CUSTFILTER-BLANK
+               SET INPUT-ERROR              TO TRUE
+               SET FLG-ACCTFILTER-NOT-OK    TO TRUE
+               SET FLG-CUSTFILTER-NOT-OK    TO TRUE
+               SET BOTH-FILTERS-SUPPLIED    TO TRUE
+           END-IF
+
+      *    CUSTOMER FILTER: resolve to an account ID via
+      *    the CARDXREF file before paging.
+           IF  NOT INPUT-ERROR
+           AND NOT FLG-CUSTFILTER-BLANK
+               PERFORM 9100-RESOLVE-CUST-TO-ACCT
+                  THRU 9100-RESOLVE-CUST-TO-ACCT-EXIT
+               IF XREF-CUST-NOT-FOUND
+                  SET INPUT-ERROR                    TO TRUE
+                  SET FLG-CUSTFILTER-NOT-OK          TO TRUE
+                  SET DID-NOT-FIND-CUST-IN-CARDXREF  TO TRUE
+               END-IF
+           END-IF
+           .
+       2200-EDIT-MAP-INPUTS-EXIT.
+           EXIT
+           .
+
+       2210-FIND-ROW-SELECTION.
+      * 2210-FIND-ROW-SELECTION: scans the 7 row selection
+      * fields for a non-blank entry, capturing the
+      * account ID and card number of the selected row.
+           MOVE SPACES TO CA-LIST-SEL-FLG
+           EVALUATE TRUE
+               WHEN SEL01I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL01I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT01I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD01I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL02I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL02I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT02I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD02I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL03I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL03I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT03I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD03I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL04I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL04I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT04I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD04I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL05I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL05I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT05I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD05I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL06I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL06I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT06I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD06I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN SEL07I OF CCRDLIAI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL07I  OF CCRDLIAI TO CA-LIST-SEL-FLG
+                   MOVE ACCT07I OF CCRDLIAI TO CA-LIST-SEL-ACCT-ID
+                   MOVE CARD07I OF CCRDLIAI TO CA-LIST-SEL-CARDNUM
+               WHEN OTHER
+                   MOVE SPACES  TO CA-LIST-SEL-FLG
+           END-EVALUATE
+           .
+       2210-FIND-ROW-SELECTION-EXIT.
+           EXIT
+           .
+
+       2220-PROCESS-SELECTION.
+      * 2220-PROCESS-SELECTION: validates the row selection
+      * character and, if valid, transfers to COCRDSLC
+      * with the selected card's account and card number.
+           EVALUATE CA-LIST-SEL-FLG
+               WHEN 'S'
+               WHEN 's'
+                   MOVE CA-LIST-SEL-ACCT-ID TO CDEMO-ACCT-ID
+                   MOVE CA-LIST-SEL-CARDNUM TO CDEMO-CARD-NUM
+                   MOVE LIT-THISTRANID      TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM         TO CDEMO-FROM-PROGRAM
+                   MOVE LIT-THISMAPSET      TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP         TO CDEMO-LAST-MAP
+                   SET  CDEMO-PGM-ENTER     TO TRUE
+                   EXEC CICS XCTL
+                             PROGRAM(LIT-CARDDTLPGM)
+                             COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+               WHEN OTHER
+                   SET INPUT-ERROR          TO TRUE
+                   SET INVALID-SELECTION    TO TRUE
+                   MOVE SPACES              TO CA-LIST-SEL-FLG
+           END-EVALUATE
+           .
+       2220-PROCESS-SELECTION-EXIT.
+           EXIT
+           .
+
+       2230-EDIT-ACCOUNT.
+      * 2230-EDIT-ACCOUNT: validates the optional account
+      * ID filter. Blank is valid (no repositioning);
+      * supplied values must be an 11-digit non-zero
+      * number.
+           SET FLG-ACCTFILTER-NOT-OK TO TRUE
+
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+           OR CC-ACCT-ID-N EQUAL ZEROS
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              GO TO  2230-EDIT-ACCOUNT-EXIT
+           END-IF
+
+           IF CC-ACCT-ID  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-ACCTFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET SEARCHED-ACCT-NOT-NUMERIC TO TRUE
+              END-IF
+              GO TO 2230-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID-N         TO WS-CARD-RID-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+       2230-EDIT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+       2240-EDIT-CUSTOMER.
+      * 2240-EDIT-CUSTOMER: validates the optional
+      * customer ID filter. Blank is valid; supplied
+      * values must be a 9-digit non-zero number.
+           SET FLG-CUSTFILTER-NOT-OK TO TRUE
+
+           IF CC-CUST-ID   EQUAL LOW-VALUES
+           OR CC-CUST-ID   EQUAL SPACES
+           OR CC-CUST-ID-N EQUAL ZEROS
+              SET FLG-CUSTFILTER-BLANK  TO TRUE
+              GO TO  2240-EDIT-CUSTOMER-EXIT
+           END-IF
+
+           IF CC-CUST-ID  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-CUSTFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET SEARCHED-CUST-NOT-NUMERIC TO TRUE
+              END-IF
+              GO TO 2240-EDIT-CUSTOMER-EXIT
+           ELSE
+              SET FLG-CUSTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+       2240-EDIT-CUSTOMER-EXIT.
+           EXIT
+           .
+
+       2300-PROCESS-PF7.
+      * 2300-PROCESS-PF7: handle PF7 (page backward).
+      * Uses the first account ID on the current page as
+      * the browse anchor and reads backward to fill the
+      * previous page of results.
+           IF CA-LIST-ACCT-ID-FIRST = ZEROS
+              MOVE LOW-VALUES TO WS-CARD-RID-ACCT-ID-X
+           ELSE
+              MOVE CA-LIST-ACCT-ID-FIRST TO WS-CARD-RID-ACCT-ID
+           END-IF
+
+           SET CA-LIST-NEXT-PAGE-YES TO TRUE
+
+           IF CA-LIST-PAGE-NUM > 1
+              PERFORM 2600-PAGE-BACKWARD
+                 THRU 2600-PAGE-BACKWARD-EXIT
+           ELSE
+              SET ALREADY-AT-TOP TO TRUE
+           END-IF
+           .
+       2300-PROCESS-PF7-EXIT.
+           EXIT
+           .
+
+       2400-PROCESS-PF8.
+      * 2400-PROCESS-PF8: handle PF8 (page forward). Uses
+      * the last account ID on the current page as the
+      * browse anchor and reads forward to fill the next
+      * page of results.
+           IF CA-LIST-ACCT-ID-LAST = ZEROS
+              MOVE HIGH-VALUES TO WS-CARD-RID-ACCT-ID-X
+           ELSE
+              MOVE CA-LIST-ACCT-ID-LAST TO WS-CARD-RID-ACCT-ID
+           END-IF
+
+           IF CA-LIST-NEXT-PAGE-YES
+              PERFORM 2500-PAGE-FORWARD
+                 THRU 2500-PAGE-FORWARD-EXIT
+           ELSE
+              SET ALREADY-AT-BOTTOM TO TRUE
+           END-IF
+           .
+       2400-PROCESS-PF8-EXIT.
+           EXIT
+           .
+
+       2500-PAGE-FORWARD.
+      * 2500-PAGE-FORWARD: browse CARDAIX forward from the
+      * current position. Opens a browse, reads up to 7
+      * records via READNEXT, populates screen rows, and
+      * checks for more pages via peek-ahead.
+           PERFORM 9500-STARTBR-CARDLIST
+              THRU 9500-STARTBR-CARDLIST-EXIT
+
+           IF NOT INPUT-ERROR
+
+      *        Skip the anchor record on PF8 re-entry so
+      *        the next page starts after the last row
+               IF NOT CCARD-AID-ENTER
+                  PERFORM 9510-READNEXT-CARDLIST
+                     THRU 9510-READNEXT-CARDLIST-EXIT
+               END-IF
+
+               IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-ROW-COUNT
+                   PERFORM 9650-CLEAR-CARD-ROW
+               END-PERFORM
+               END-IF
+
+               MOVE 1             TO  WS-IDX
+
+               PERFORM UNTIL WS-IDX > WS-ROW-COUNT OR
+                       CARD-LIST-EOF OR INPUT-ERROR
+                   PERFORM 9510-READNEXT-CARDLIST
+                      THRU 9510-READNEXT-CARDLIST-EXIT
+                   IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+                       PERFORM 9600-POPULATE-CARD-ROW
+                       COMPUTE WS-IDX = WS-IDX + 1
+                   END-IF
+               END-PERFORM
+
+      *        Peek-ahead: try reading one more record to
+      *        determine if another page exists
+               IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+                   COMPUTE CA-LIST-PAGE-NUM =
+                           CA-LIST-PAGE-NUM + 1
+                   PERFORM 9510-READNEXT-CARDLIST
+                      THRU 9510-READNEXT-CARDLIST-EXIT
+                   IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+                       SET CA-LIST-NEXT-PAGE-YES TO TRUE
+                   ELSE
+                       SET CA-LIST-NEXT-PAGE-NO TO TRUE
+                   END-IF
+               ELSE
+                   SET CA-LIST-NEXT-PAGE-NO TO TRUE
+                   IF WS-IDX > 1
+                       COMPUTE CA-LIST-PAGE-NUM =
+                               CA-LIST-PAGE-NUM + 1
+                   END-IF
+               END-IF
+
+               PERFORM 9530-ENDBR-CARDLIST
+                  THRU 9530-ENDBR-CARDLIST-EXIT
+
+               IF WS-IDX = 1 AND CA-LIST-PAGE-NUM = 0
+                   SET INPUT-ERROR    TO TRUE
+                   SET NO-CARDS-FOUND TO TRUE
+               END-IF
+
+           END-IF
+           .
+       2500-PAGE-FORWARD-EXIT.
+           EXIT
+           .
+
+       2600-PAGE-BACKWARD.
+      * 2600-PAGE-BACKWARD: browse CARDAIX backward from
+      * the current position. Opens a browse at the first
+      * account ID of the current page, reads up to 7
+      * records in reverse, and adjusts the page number.
+           PERFORM 9500-STARTBR-CARDLIST
+              THRU 9500-STARTBR-CARDLIST-EXIT
+
+           IF NOT INPUT-ERROR
+
+               IF NOT CCARD-AID-PFK08
+                   PERFORM 9520-READPREV-CARDLIST
+                      THRU 9520-READPREV-CARDLIST-EXIT
+               END-IF
+
+               IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-ROW-COUNT
+                   PERFORM 9650-CLEAR-CARD-ROW
+               END-PERFORM
+               END-IF
+
+               MOVE WS-ROW-COUNT TO WS-IDX
+
+               PERFORM UNTIL WS-IDX <= 0 OR
+                       CARD-LIST-EOF OR INPUT-ERROR
+                   PERFORM 9520-READPREV-CARDLIST
+                      THRU 9520-READPREV-CARDLIST-EXIT
+                   IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+                       PERFORM 9600-POPULATE-CARD-ROW
+                       COMPUTE WS-IDX = WS-IDX - 1
+                   END-IF
+               END-PERFORM
+
+               IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+               PERFORM 9520-READPREV-CARDLIST
+                  THRU 9520-READPREV-CARDLIST-EXIT
+               IF CA-LIST-NEXT-PAGE-YES
+                   IF CARD-LIST-NOT-EOF AND NOT INPUT-ERROR
+                       AND CA-LIST-PAGE-NUM > 1
+                       SUBTRACT 1 FROM CA-LIST-PAGE-NUM
+                   ELSE
+                       MOVE 1 TO CA-LIST-PAGE-NUM
+                   END-IF
+               END-IF
+               END-IF
+
+               PERFORM 9530-ENDBR-CARDLIST
+                  THRU 9530-ENDBR-CARDLIST-EXIT
+
+           END-IF
+           .
+       2600-PAGE-BACKWARD-EXIT.
+           EXIT
+           .
+
+       2900-INIT-LIST-CONTEXT.
+      * 2900-INIT-LIST-CONTEXT: resets paging state ahead
+      * of a fresh browse driven by a new filter (or the
+      * initial unfiltered display).
+           MOVE 0       TO CA-LIST-PAGE-NUM
+           MOVE ZEROS   TO CA-LIST-ACCT-ID-FIRST
+                           CA-LIST-ACCT-ID-LAST
+           SET CA-LIST-NEXT-PAGE-NO TO TRUE
+
+           IF FLG-ACCTFILTER-ISVALID OR FLG-CUSTFILTER-ISVALID
+      * WS-CARD-RID-ACCT-ID was already set by
+      * 2230-EDIT-ACCOUNT (direct filter) or
+      * 9100-RESOLVE-CUST-TO-ACCT (customer filter).
+              CONTINUE
+           ELSE
+              MOVE LOW-VALUES TO WS-CARD-RID-ACCT-ID-X
+           END-IF
+           .
+       2900-INIT-LIST-CONTEXT-EXIT.
+           EXIT
+           .
+
+       9100-RESOLVE-CUST-TO-ACCT.
+      * 9100-RESOLVE-CUST-TO-ACCT: resolves a customer ID
+      * to an account ID by scanning CARDXREF from the
+      * beginning of the file. There is no alternate index
+      * keyed by customer ID over CARDXREF or CARDDAT, so
+      * the first cross-reference record matching the
+      * requested customer ID determines the account used
+      * to drive the CARDAIX browse.
+           SET XREF-CUST-NOT-FOUND TO TRUE
+           MOVE LOW-VALUES TO WS-XREF-RID-CARDNUM
+
+           EXEC CICS STARTBR
+                DATASET   (LIT-CARDXREFNAME)
+                RIDFLD    (WS-XREF-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-XREF-RID-CARDNUM)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+              SET INPUT-ERROR    TO TRUE
+              SET XREF-READ-ERROR TO TRUE
+              GO TO 9100-RESOLVE-CUST-TO-ACCT-EXIT
+           END-IF
+
+           PERFORM UNTIL XREF-CUST-FOUND OR WS-RESP-CD NOT = ZERO
+               EXEC CICS READNEXT
+                    DATASET   (LIT-CARDXREFNAME)
+                    INTO      (CARD-XREF-RECORD)
+                    LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                    RIDFLD    (WS-XREF-RID-CARDNUM)
+                    KEYLENGTH (LENGTH OF WS-XREF-RID-CARDNUM)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+
+               IF WS-RESP-CD = DFHRESP(NORMAL)
+                  IF XREF-CUST-ID = CC-CUST-ID-N
+                     SET XREF-CUST-FOUND     TO TRUE
+                     MOVE XREF-ACCT-ID       TO WS-CARD-RID-ACCT-ID
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC CICS ENDBR
+                DATASET   (LIT-CARDXREFNAME)
+           END-EXEC
+           .
+       9100-RESOLVE-CUST-TO-ACCT-EXIT.
+           EXIT
+           .
+
+       9500-STARTBR-CARDLIST.
+      * 9500-STARTBR-CARDLIST: start a browse on the
+      * CARDAIX alternate index from the key in
+      * WS-CARD-RID-ACCT-ID-X. Positions the cursor at or
+      * after the given key.
+           EXEC CICS STARTBR
+                DATASET   (LIT-CARDFILENAME-ACCT-PATH)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   SET CARD-LIST-EOF TO TRUE
+                   SET ALREADY-AT-BOTTOM TO TRUE
+               WHEN OTHER
+                   SET INPUT-ERROR     TO TRUE
+                   MOVE 'STARTBR'      TO ERROR-OPNAME
+                   MOVE LIT-CARDFILENAME-ACCT-PATH TO ERROR-FILE
+                   MOVE WS-RESP-CD     TO ERROR-RESP
+                   MOVE WS-REAS-CD     TO ERROR-RESP2
+                   MOVE WS-FILE-ERROR-MESSAGE TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9500-STARTBR-CARDLIST-EXIT.
+           EXIT
+           .
+
+       9510-READNEXT-CARDLIST.
+      * 9510-READNEXT-CARDLIST: read the next sequential
+      * record from the CARDAIX browse into CARD-RECORD.
+           EXEC CICS READNEXT
+                DATASET   (LIT-CARDFILENAME-ACCT-PATH)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET CARD-LIST-EOF TO TRUE
+                   SET REACHED-BOTTOM TO TRUE
+               WHEN OTHER
+                   SET INPUT-ERROR     TO TRUE
+                   MOVE 'READNEXT'     TO ERROR-OPNAME
+                   MOVE LIT-CARDFILENAME-ACCT-PATH TO ERROR-FILE
+                   MOVE WS-RESP-CD     TO ERROR-RESP
+                   MOVE WS-REAS-CD     TO ERROR-RESP2
+                   MOVE WS-FILE-ERROR-MESSAGE TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9510-READNEXT-CARDLIST-EXIT.
+           EXIT
+           .
+
+       9520-READPREV-CARDLIST.
+      * 9520-READPREV-CARDLIST: read the previous record
+      * from the CARDAIX browse into CARD-RECORD. Used by
+      * the backward paging logic to fill rows in reverse
+      * order.
+           EXEC CICS READPREV
+                DATASET   (LIT-CARDFILENAME-ACCT-PATH)
+                INTO      (CARD-RECORD)
+                LENGTH    (LENGTH OF CARD-RECORD)
+                RIDFLD    (WS-CARD-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-ACCT-ID-X)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   SET CARD-LIST-EOF TO TRUE
+                   SET REACHED-TOP TO TRUE
+               WHEN OTHER
+                   SET INPUT-ERROR     TO TRUE
+                   MOVE 'READPREV'     TO ERROR-OPNAME
+                   MOVE LIT-CARDFILENAME-ACCT-PATH TO ERROR-FILE
+                   MOVE WS-RESP-CD     TO ERROR-RESP
+                   MOVE WS-REAS-CD     TO ERROR-RESP2
+                   MOVE WS-FILE-ERROR-MESSAGE TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9520-READPREV-CARDLIST-EXIT.
+           EXIT
+           .
+
+       9530-ENDBR-CARDLIST.
+      * 9530-ENDBR-CARDLIST: close the browse cursor
+      * opened by 9500-STARTBR-CARDLIST.
+           EXEC CICS ENDBR
+                DATASET   (LIT-CARDFILENAME-ACCT-PATH)
+           END-EXEC
+           .
+       9530-ENDBR-CARDLIST-EXIT.
+           EXIT
+           .
+
+       9600-POPULATE-CARD-ROW.
+      * 9600-POPULATE-CARD-ROW: maps CARD-RECORD fields
+      * into the screen row at WS-IDX. Row 1 also captures
+      * the first account ID on the page; the last row
+      * populated captures the last account ID -- both are
+      * the paging anchors carried in CA-LIST-CONTEXT.
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE CARD-ACCT-ID       TO ACCT01I OF CCRDLIAI
+                                              CA-LIST-ACCT-ID-FIRST
+                   MOVE CARD-NUM           TO CARD01I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME01I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD01I OF CCRDLIAI
+               WHEN 2
+                   MOVE CARD-ACCT-ID       TO ACCT02I OF CCRDLIAI
+                   MOVE CARD-NUM           TO CARD02I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME02I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD02I OF CCRDLIAI
+               WHEN 3
+                   MOVE CARD-ACCT-ID       TO ACCT03I OF CCRDLIAI
+                   MOVE CARD-NUM           TO CARD03I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME03I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD03I OF CCRDLIAI
+               WHEN 4
+                   MOVE CARD-ACCT-ID       TO ACCT04I OF CCRDLIAI
+                   MOVE CARD-NUM           TO CARD04I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME04I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD04I OF CCRDLIAI
+               WHEN 5
+                   MOVE CARD-ACCT-ID       TO ACCT05I OF CCRDLIAI
+                   MOVE CARD-NUM           TO CARD05I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME05I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD05I OF CCRDLIAI
+               WHEN 6
+                   MOVE CARD-ACCT-ID       TO ACCT06I OF CCRDLIAI
+                   MOVE CARD-NUM           TO CARD06I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME06I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD06I OF CCRDLIAI
+               WHEN 7
+                   MOVE CARD-ACCT-ID       TO ACCT07I OF CCRDLIAI
+                                              CA-LIST-ACCT-ID-LAST
+                   MOVE CARD-NUM           TO CARD07I OF CCRDLIAI
+                   MOVE CARD-EMBOSSED-NAME TO NAME07I OF CCRDLIAI
+                   MOVE CARD-ACTIVE-STATUS TO STCD07I OF CCRDLIAI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           MOVE CARD-ACCT-ID TO CA-LIST-ACCT-ID-LAST
+           SET FOUND-CARDS-TO-DISPLAY TO TRUE
+           .
+       9600-POPULATE-CARD-ROW-EXIT.
+           EXIT
+           .
+
+       9650-CLEAR-CARD-ROW.
+      * 9650-CLEAR-CARD-ROW: clears a single screen row at
+      * the row index WS-IDX. Ensures stale data from a
+      * prior page does not appear on screen.
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE SPACES TO ACCT01I OF CCRDLIAI
+                   MOVE SPACES TO CARD01I OF CCRDLIAI
+                   MOVE SPACES TO NAME01I OF CCRDLIAI
+                   MOVE SPACES TO STCD01I OF CCRDLIAI
+               WHEN 2
+                   MOVE SPACES TO ACCT02I OF CCRDLIAI
+                   MOVE SPACES TO CARD02I OF CCRDLIAI
+                   MOVE SPACES TO NAME02I OF CCRDLIAI
+                   MOVE SPACES TO STCD02I OF CCRDLIAI
+               WHEN 3
+                   MOVE SPACES TO ACCT03I OF CCRDLIAI
+                   MOVE SPACES TO CARD03I OF CCRDLIAI
+                   MOVE SPACES TO NAME03I OF CCRDLIAI
+                   MOVE SPACES TO STCD03I OF CCRDLIAI
+               WHEN 4
+                   MOVE SPACES TO ACCT04I OF CCRDLIAI
+                   MOVE SPACES TO CARD04I OF CCRDLIAI
+                   MOVE SPACES TO NAME04I OF CCRDLIAI
+                   MOVE SPACES TO STCD04I OF CCRDLIAI
+               WHEN 5
+                   MOVE SPACES TO ACCT05I OF CCRDLIAI
+                   MOVE SPACES TO CARD05I OF CCRDLIAI
+                   MOVE SPACES TO NAME05I OF CCRDLIAI
+                   MOVE SPACES TO STCD05I OF CCRDLIAI
+               WHEN 6
+                   MOVE SPACES TO ACCT06I OF CCRDLIAI
+                   MOVE SPACES TO CARD06I OF CCRDLIAI
+                   MOVE SPACES TO NAME06I OF CCRDLIAI
+                   MOVE SPACES TO STCD06I OF CCRDLIAI
+               WHEN 7
+                   MOVE SPACES TO ACCT07I OF CCRDLIAI
+                   MOVE SPACES TO CARD07I OF CCRDLIAI
+                   MOVE SPACES TO NAME07I OF CCRDLIAI
+                   MOVE SPACES TO STCD07I OF CCRDLIAI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       9650-CLEAR-CARD-ROW-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Display Long text and exit                                    *
+      * This is primarily for debugging and should not be used in     *
+      * regular course                                                *
+      *****************************************************************
+       SEND-LONG-TEXT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-LONG-MSG)
+                     LENGTH(LENGTH OF WS-LONG-MSG)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       SEND-LONG-TEXT-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Plain text exit - Dont use in production                      *
+      *****************************************************************
+       SEND-PLAIN-TEXT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-RETURN-MSG)
+                     LENGTH(LENGTH OF WS-RETURN-MSG)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       SEND-PLAIN-TEXT-EXIT.
+           EXIT
+           .
+      ******************************************************************
+      *Common code to store PFKey
+      ******************************************************************
+       COPY 'CSSTRPFY'
+           .
+       ABEND-ROUTINE.
+      * ABEND-ROUTINE: handles unexpected abends. Sends
+      * abend data area to the terminal, cancels further
+      * abend handling, then issues CICS ABEND to
+      * terminate.
+           IF ABEND-MSG EQUAL LOW-VALUES
+              MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG
+           END-IF
+
+           MOVE LIT-THISPGM       TO ABEND-CULPRIT
+
+           EXEC CICS SEND
+                            FROM (ABEND-DATA)
+                            LENGTH(LENGTH OF ABEND-DATA)
+                            NOHANDLE
+           END-EXEC
+
+           EXEC CICS HANDLE ABEND
+                CANCEL
+           END-EXEC
+
+           EXEC CICS ABEND
+                ABCODE('9999')
+           END-EXEC
+           .
