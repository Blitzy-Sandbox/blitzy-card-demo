@@ -0,0 +1,1901 @@
+      *****************************************************************
+      * Program:     COACTUPC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Accept and process Account Update request        *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * Program:     COACTUPC
+      * Transaction: CAUP
+      * BMS Map:     COACTUP / CACTUPA
+      * Function:    Account update screen. Reads ACCTDAT for the
+      *              requested account, lets the user correct the
+      *              current balance, credit limit, cash credit
+      *              limit, open/expiration/reissue dates, and the
+      *              active status, validates every field (the three
+      *              dates via the CSUTLDTC calendar check also used
+      *              by COTRN02C), and rewrites ACCTDAT when PF5 is
+      *              pressed.
+      *
+      *              A credit-limit increase on PF5 is not always
+      *              applied right away: an increase small enough to
+      *              auto-approve (see WS-CRLIMIT-AUTO-APPROVE-MAX)
+      *              is written straight to ACCT-CREDIT-LIMIT as
+      *              before, but a larger increase is instead filed
+      *              as a PENDING request (ACCT-CRLIMIT-REQ-STATUS,
+      *              CVACT01Y) that only an administrator can approve
+      *              (PF6) or deny (PF7). A credit-limit decrease is
+      *              always applied immediately. This mirrors the
+      *              PENDING/admin-approval shape of COTRN01C's
+      *              transaction-dispute workflow.
+      * Files:       ACCTDAT (READ, READ UPDATE, REWRITE)
+      * Navigation:  PF3 returns to calling program or main menu.
+      *              Enter (re)displays the account after a lookup.
+      *              PF5 validates and saves the entered changes.
+      *              PF6 approves a pending credit-limit request
+      *                  (admin only).
+      *              PF7 denies a pending credit-limit request
+      *                  (admin only).
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COACTUPC.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+      *================================================================
+      * WORKING-STORAGE holds all local variables for this
+      * pseudo-conversational program: CICS response codes,
+      * input-validation flags, file-read status trackers,
+      * error message templates, screen output messages,
+      * navigation literal constants, date-edit work areas,
+      * and all shared copybook record buffers.
+      *================================================================
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+      * WS-RESP-CD and WS-REAS-CD capture CICS RESP/RESP2
+      * codes after every EXEC CICS call for error handling.
+      * WS-TRANID stores the current transaction ID (CAUP).
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by 0100-CHECK-SESSION-
+      * IDLE (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      ******************************************************************
+      *      Input edits
+      ******************************************************************
+
+      * WS-INPUT-FLAG: tracks overall input validation state.
+      *   INPUT-OK (0) = valid, INPUT-ERROR (1) = invalid.
+         05  WS-INPUT-FLAG                         PIC X(1).
+           88  INPUT-OK                            VALUE '0'.
+           88  INPUT-ERROR                         VALUE '1'.
+           88  INPUT-PENDING                       VALUE LOW-VALUES.
+      * WS-PFK-FLAG: tracks whether the pressed PF key is
+      * valid for this screen (Enter, PF3, or PF5 only).
+         05  WS-PFK-FLAG                           PIC X(1).
+           88  PFK-VALID                           VALUE '0'.
+           88  PFK-INVALID                         VALUE '1'.
+           88  INPUT-PENDING                       VALUE LOW-VALUES.
+      * WS-EDIT-ACCT-FLAG: tracks account ID input validity.
+      *   NOT-OK(0)=invalid, ISVALID(1)=ok, BLANK=not entered.
+         05  WS-EDIT-ACCT-FLAG                     PIC X(1).
+           88  FLG-ACCTFILTER-NOT-OK               VALUE '0'.
+           88  FLG-ACCTFILTER-ISVALID              VALUE '1'.
+           88  FLG-ACCTFILTER-BLANK                VALUE ' '.
+      * WS-EDIT-xxx-FLAG: tracks validity of each editable
+      * account field on the update screen. Used both to
+      * drive field-level error messages and, via CSSETATY,
+      * to highlight the offending field in red.
+         05  WS-EDIT-ACCT-STATUS-FLAG              PIC X(1).
+           88  FLG-ACCT-STATUS-NOT-OK              VALUE '0'.
+           88  FLG-ACCT-STATUS-ISVALID             VALUE '1'.
+           88  FLG-ACCT-STATUS-BLANK               VALUE ' '.
+         05  WS-EDIT-CURR-BAL-FLAG                 PIC X(1).
+           88  FLG-CURR-BAL-NOT-OK                 VALUE '0'.
+           88  FLG-CURR-BAL-ISVALID                VALUE '1'.
+           88  FLG-CURR-BAL-BLANK                  VALUE ' '.
+         05  WS-EDIT-CREDIT-LIMIT-FLAG             PIC X(1).
+           88  FLG-CREDIT-LIMIT-NOT-OK             VALUE '0'.
+           88  FLG-CREDIT-LIMIT-ISVALID            VALUE '1'.
+           88  FLG-CREDIT-LIMIT-BLANK              VALUE ' '.
+         05  WS-EDIT-CASH-LIMIT-FLAG               PIC X(1).
+           88  FLG-CASH-LIMIT-NOT-OK               VALUE '0'.
+           88  FLG-CASH-LIMIT-ISVALID              VALUE '1'.
+           88  FLG-CASH-LIMIT-BLANK                VALUE ' '.
+         05  WS-EDIT-OPEN-DT-FLAG                  PIC X(1).
+           88  FLG-OPEN-DT-NOT-OK                  VALUE '0'.
+           88  FLG-OPEN-DT-ISVALID                 VALUE '1'.
+           88  FLG-OPEN-DT-BLANK                   VALUE ' '.
+         05  WS-EDIT-EXP-DT-FLAG                   PIC X(1).
+           88  FLG-EXP-DT-NOT-OK                   VALUE '0'.
+           88  FLG-EXP-DT-ISVALID                  VALUE '1'.
+           88  FLG-EXP-DT-BLANK                    VALUE ' '.
+         05  WS-EDIT-REISS-DT-FLAG                 PIC X(1).
+           88  FLG-REISS-DT-NOT-OK                 VALUE '0'.
+           88  FLG-REISS-DT-ISVALID                VALUE '1'.
+           88  FLG-REISS-DT-BLANK                  VALUE ' '.
+      * WS-ACCT-UPDATE-FLAG: set when at least one editable
+      * field actually differs from the value on ACCTDAT, so
+      * 9560 knows whether a REWRITE is warranted.
+         05  WS-ACCT-UPDATE-FLAG                   PIC X(1).
+           88  ACCT-MODIFIED-YES                   VALUE 'Y'.
+           88  ACCT-MODIFIED-NO                    VALUE 'N'.
+      * WS-CRLIMIT-FILED-FLAG: set by 9565 when a credit-limit
+      * increase was parked as a PENDING request rather than
+      * applied, so 9560 can report that specific outcome
+      * instead of the generic "has been updated" message.
+         05  WS-CRLIMIT-FILED-FLAG                 PIC X(1)
+                                                    VALUE 'N'.
+           88  WS-CRLIMIT-JUST-FILED                VALUE 'Y'.
+      ******************************************************************
+      *      File and data Handling
+      ******************************************************************
+      * WS-ACCT-RID: numeric/alphanumeric view of the account
+      * ID used as RIDFLD for the ACCTDAT VSAM read, which
+      * requires a PIC X key field.
+         05  WS-ACCT-RID.
+           10  WS-ACCT-RID-ACCT-ID                 PIC 9(11).
+           10  WS-ACCT-RID-ACCT-ID-X REDEFINES
+                  WS-ACCT-RID-ACCT-ID              PIC X(11).
+      * WS-FILE-READ-FLAGS: tracks whether ACCTDAT was found
+      * for the requested account.
+         05  WS-FILE-READ-FLAGS.
+           10 WS-ACCOUNT-MASTER-READ-FLAG          PIC X(1).
+              88 FOUND-ACCT-IN-MASTER              VALUE '1'.
+      * WS-FILE-ERROR-MESSAGE: pre-formatted template for
+      * VSAM file I/O error messages. Fills operation name,
+      * file name, RESP code, and RESP2 reason on error.
+         05  WS-FILE-ERROR-MESSAGE.
+           10  FILLER                              PIC X(12)
+                                                   VALUE 'File Error: '.
+           10  ERROR-OPNAME                        PIC X(8)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(4)
+                                                   VALUE ' on '.
+           10  ERROR-FILE                          PIC X(9)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(15)
+                                                   VALUE
+                                                   ' returned RESP '.
+           10  ERROR-RESP                          PIC X(10)
+                                                   VALUE SPACES.
+           10  FILLER                              PIC X(7)
+                                                   VALUE ',RESP2 '.
+           10  ERROR-RESP2                         PIC X(10)
+                                                   VALUE SPACES.
+          10  FILLER                               PIC X(5)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *      Output Message Construction
+      ******************************************************************
+      * WS-LONG-MSG: 500-byte buffer for debug text display.
+         05  WS-LONG-MSG                           PIC X(500).
+      * WS-INFO-MSG: 40-byte informational message displayed
+      * above the input area. 88-levels provide canned text.
+         05  WS-INFO-MSG                           PIC X(40).
+           88  WS-NO-INFO-MESSAGE                 VALUES
+                                                  SPACES LOW-VALUES.
+           88  WS-PROMPT-FOR-INPUT                 VALUE
+               'Enter or update id of account to update'.
+           88  WS-INFORM-OUTPUT                    VALUE
+               'Update the desired fields and press PF5 to save'.
+      * WS-RETURN-MSG: 75-byte error/status message. 88-level
+      * conditions provide pre-defined messages for each
+      * error scenario (not found, invalid input, save result).
+         05  WS-RETURN-MSG                         PIC X(75).
+           88  WS-RETURN-MSG-OFF                   VALUE SPACES.
+           88  WS-EXIT-MESSAGE                     VALUE
+               'PF03 pressed.Exiting              '.
+           88  WS-PROMPT-FOR-ACCT                  VALUE
+               'Account number not provided'.
+           88  NO-SEARCH-CRITERIA-RECEIVED         VALUE
+               'No input received'.
+           88  SEARCHED-ACCT-NOT-NUMERIC           VALUE
+               'Account number must be a non zero 11 digit number'.
+           88  DID-NOT-FIND-ACCT-IN-ACCTDAT        VALUE
+               'Did not find this account in account master file'.
+           88  WS-UPDATE-NOT-MODIFIED              VALUE
+               'Please modify at least one field before pressing PF5'.
+           88  WS-CRLIMIT-REQ-SUBMITTED            VALUE
+               'Credit limit increase submitted for admin approval'.
+           88  WS-CRLIMIT-NOT-ADMIN                VALUE
+               'Only an administrator may approve or deny this request'.
+           88  WS-CRLIMIT-NO-PENDING               VALUE
+               'No pending credit limit request on this account'.
+           88  WS-CRLIMIT-REQ-APPROVED             VALUE
+               'Credit limit increase request approved'.
+           88  WS-CRLIMIT-REQ-DENIED               VALUE
+               'Credit limit increase request denied'.
+      *****************************************************************
+      *      Literals and Constants
+      ******************************************************************
+      * WS-LITERALS: constant values for this program, its
+      * transaction ID, BMS mapset/map names, and navigation
+      * literals for the programs this screen can return to.
+       01 WS-LITERALS.
+          05 LIT-THISPGM                           PIC X(8)
+                                                   VALUE 'COACTUPC'.
+          05 LIT-THISTRANID                        PIC X(4)
+                                                   VALUE 'CAUP'.
+          05 LIT-THISMAPSET                        PIC X(8)
+                                                   VALUE 'COACTUP '.
+          05 LIT-THISMAP                           PIC X(7)
+                                                   VALUE 'CACTUPA'.
+          05 LIT-MENUPGM                           PIC X(8)
+                                                   VALUE 'COMEN01C'.
+          05 LIT-MENUTRANID                        PIC X(4)
+                                                   VALUE 'CM00'.
+          05 LIT-MENUMAPSET                        PIC X(7)
+                                                   VALUE 'COMEN01'.
+          05 LIT-MENUMAP                           PIC X(7)
+                                                   VALUE 'COMEN1A'.
+      * VSAM dataset name literal: ACCTDAT account master KSDS
+          05 LIT-ACCTFILENAME                      PIC X(8)
+                                                   VALUE 'ACCTDAT '.
+
+      ******************************************************************
+      *Other common working storage Variables
+      ******************************************************************
+      * Card work area: AID/PF-key flags, routing fields,
+      * and next-screen navigation pointers.
+      * See app/cpy/CVCRD01Y.cpy
+       COPY CVCRD01Y.
+
+      ******************************************************************
+      *Application Commmarea Copybook
+      * CARDDEMO-COMMAREA: shared navigation/state contract
+      * passed between all CardDemo programs via CICS XCTL
+      * and RETURN COMMAREA. Contains from/to program IDs,
+      * user info, account/card/customer context, and
+      * program reentry state. See app/cpy/COCOM01Y.cpy
+       COPY COCOM01Y.
+
+      * WS-THIS-PROGCOMMAREA: local extension appended after
+      * CARDDEMO-COMMAREA for this program calling context.
+       01 WS-THIS-PROGCOMMAREA.
+          05 CA-CALL-CONTEXT.
+             10 CA-FROM-PROGRAM                    PIC X(08).
+             10 CA-FROM-TRANID                     PIC X(04).
+
+      * WS-COMMAREA: 2000-byte buffer used for CICS RETURN
+      * COMMAREA. Combines CARDDEMO-COMMAREA + local area.
+       01  WS-COMMAREA                             PIC X(2000).
+
+      ******************************************************************
+      * WS-GENERIC-EDITS: date-editing work area shared with
+      * COTRN02C's CSUTLDTC calendar validation. CSUTLDWY
+      * supplies the CCYYMMDD component breakdown and the LE
+      * CEEDAYS result buffer; WS-EDIT-VARIABLE-NAME and the
+      * leap-year divide fields below are owned by this
+      * program and referenced by the CSUTLDPY paragraphs.
+      ******************************************************************
+       01 WS-GENERIC-EDITS.
+          05 WS-EDIT-VARIABLE-NAME                 PIC X(25)
+                                                   VALUE SPACES.
+          05 WS-DIV-BY                             PIC S9(4) COMP
+                                                   VALUE ZERO.
+          05 WS-DIVIDEND                           PIC S9(9) COMP
+                                                   VALUE ZERO.
+          05 WS-REMAINDER                          PIC S9(9) COMP
+                                                   VALUE ZERO.
+          05 WS-DATE-EDIT-FIELDS.
+             COPY CSUTLDWY.
+
+      ******************************************************************
+      * WS-ACCT-EDIT-FIELDS: numeric conversion work areas for
+      * the three money fields and reformatted storage work
+      * areas for the three dates, mirroring the WS-TRAN-AMT-N
+      * / WS-TRAN-AMT-E pattern used by COTRN02C (scaled from
+      * S9(9)V99 to the account record's S9(10)V99).
+      ******************************************************************
+       01 WS-ACCT-EDIT-FIELDS.
+          05 WS-CURR-BAL-N                         PIC S9(10)V99
+                                                   VALUE ZERO.
+          05 WS-CURR-BAL-E                         PIC +9999999999.99
+                                                   VALUE ZEROS.
+          05 WS-CREDIT-LIMIT-N                     PIC S9(10)V99
+                                                   VALUE ZERO.
+          05 WS-CREDIT-LIMIT-E                     PIC +9999999999.99
+                                                   VALUE ZEROS.
+          05 WS-CASH-LIMIT-N                       PIC S9(10)V99
+                                                   VALUE ZERO.
+          05 WS-CASH-LIMIT-E                       PIC +9999999999.99
+                                                   VALUE ZEROS.
+          05 WS-OPEN-DATE-FMT                      PIC X(10).
+          05 WS-EXP-DATE-FMT                       PIC X(10).
+          05 WS-REISS-DATE-FMT                     PIC X(10).
+      * WS-CRLIMIT-DELTA: how much a requested credit limit
+      * increases the current on-file limit by; only computed
+      * (and only positive) when WS-CREDIT-LIMIT-N is an
+      * increase. Compared to WS-CRLIMIT-AUTO-APPROVE-MAX to
+      * decide whether 9560 can apply it immediately or must
+      * park it as a PENDING request for admin approval.
+          05 WS-CRLIMIT-DELTA                      PIC S9(10)V99
+                                                   VALUE ZERO.
+      * WS-CRLIMIT-AUTO-APPROVE-MAX: the largest credit-limit
+      * increase, in a single request, that is approved
+      * automatically. Anything above this tier requires
+      * PF6/PF7 admin action.
+          05 WS-CRLIMIT-AUTO-APPROVE-MAX           PIC S9(10)V99
+                                                   VALUE 1000.00.
+      * WS-CRREQ-DATE-FMT: today's date, reformatted from
+      * WS-CURDATE-DATA (CSDAT01Y) to YYYY-MM-DD, for stamping
+      * ACCT-CRLIMIT-REQ-DATE when a request is filed.
+          05 WS-CRREQ-DATE-FMT                     PIC X(10).
+      * WS-CRAUDIT-ACCT-ID/AMT-E: AUD-DESC formatting work
+      * areas for 9700-WRITE-CRLIMIT-AUDIT. WS-CRAUDIT-ACTION-CD
+      * is set by the caller just before the PERFORM, since
+      * 9700 INITIALIZEs AUDIT-RECORD (clearing AUD-ACTION-CD)
+      * before moving the other audit fields in.
+          05 WS-CRAUDIT-ACCT-ID                    PIC X(11).
+          05 WS-CRAUDIT-AMT-E                      PIC +9999999999.99.
+      * WS-CRREQ-STATUS-DESC/AMT-E: screen-display work areas
+      * for the pending-request fields 1200-SETUP-SCREEN-VARS
+      * moves ACCT-CRLIMIT-REQ-STATUS/AMT/DATE into, so PF6/
+      * PF7 has something to approve or deny besides a blind
+      * keystroke -- the admin can see what was filed, for how
+      * much, and when, before acting on it.
+          05 WS-CRREQ-STATUS-DESC                  PIC X(09).
+          05 WS-CRREQ-AMT-E                        PIC +9999999999.99
+                                                   VALUE ZEROS.
+          05 WS-CRAUDIT-ACTION-CD                  PIC X(01).
+      * AUDITLOG VSAM KSDS file name and next-AUD-ID work area,
+      * same next-key pattern COUSR01C/COCRDSLC use for their own
+      * audit records -- written here to keep a permanent history
+      * of credit-limit filings/approvals/denials, since
+      * ACCT-CRLIMIT-REQ-STATUS/AMT/DATE only ever holds the
+      * single most recent request.
+          05 WS-AUDITLOG-FILE                      PIC X(08)
+                                                   VALUE 'AUDITLOG'.
+          05 WS-AUD-ID-N                           PIC 9(16)
+                                                   VALUE ZEROS.
+
+      *IBM SUPPLIED COPYBOOKS
+      * DFHBMSCA: IBM-supplied BMS attribute constants (e.g.
+      * DFHBMFSE, DFHBMDAR, DFHRED, DFHDFCOL, DFHNEUTR).
+       COPY DFHBMSCA.
+      * DFHAID: IBM-supplied AID byte constants for mapping
+      * terminal keys (ENTER, PF1-PF24, CLEAR, PA1-PA3).
+       COPY DFHAID.
+
+      *COMMON COPYBOOKS
+      *Screen Titles
+      * Screen title text: banner lines displayed at top of
+      * every CardDemo screen. See app/cpy/COTTL01Y.cpy
+       COPY COTTL01Y.
+
+      *BMS Copybook
+      * BMS symbolic map for account update screen. Defines
+      * CACTUPAI (input) and CACTUPAO (output) record
+      * structures with field suffixes (L/A/C/I/O).
+      * See app/cpy-bms/COACTUP.CPY, app/bms/COACTUP.bms
+       COPY COACTUP.
+
+      *Current Date
+      * Date/time working storage: WS-CURDATE-DATA populated
+      * by FUNCTION CURRENT-DATE. See app/cpy/CSDAT01Y.cpy
+       COPY CSDAT01Y.
+
+      *Common Messages
+      * Common application messages (thank-you, invalid key).
+      * See app/cpy/CSMSG01Y.cpy
+       COPY CSMSG01Y.
+
+      *Abend Variables
+      * Abend data work area: ABEND-CODE, ABEND-CULPRIT,
+      * ABEND-REASON, ABEND-MSG. See app/cpy/CSMSG02Y.cpy
+       COPY CSMSG02Y.
+
+      *ACCOUNT RECORD LAYOUT
+      * ACCOUNT-RECORD layout (300 bytes): ACCT-ID (key),
+      * ACCT-ACTIVE-STATUS, balances, credit limits, dates,
+      * cycle credits/debits. See app/cpy/CVACT01Y.cpy
+       COPY CVACT01Y.
+
+      *Security audit trail record layout (AUDITLOG)
+       COPY CSAUD01Y.
+      * CSAUD01Y: AUDIT-RECORD -- one 'F'/'L'/'N' record is
+      * written each time a credit-limit request is filed,
+      * approved, or denied. See app/cpy/CSAUD01Y.cpy
+
+      *================================================================
+      * LINKAGE SECTION: defines DFHCOMMAREA as a variable-
+      * length area. EIBCALEN = 0 on first invocation (no
+      * data passed); > 0 on pseudo-conversational re-entry.
+      *================================================================
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  FILLER                                PIC X(1)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *================================================================
+      * PROCEDURE DIVISION
+      * Pseudo-conversational flow:
+      *   1. 0000-MAIN checks EIBCALEN and program context
+      *   2. First entry (PGM-ENTER): sends empty form
+      *   3. Re-entry (PGM-REENTER): receives input, validates
+      *      the account ID, reads ACCTDAT, and if PF5 was
+      *      pressed validates and saves the editable fields
+      *   4. PF3: transfers control back to calling program
+      *   5. COMMON-RETURN: issues CICS RETURN TRANSID to
+      *      maintain pseudo-conversational loop
+      *================================================================
+       PROCEDURE DIVISION.
+      ****************************************************************
+      * 0000-MAIN: entry point for the account update program.
+      * Registers the abend handler, initializes work areas,
+      * restores COMMAREA from prior invocation, maps the
+      * AID key, then routes via EVALUATE to PF3 (exit),
+      * PGM-ENTER (first display), or PGM-REENTER (process
+      * input, read ACCTDAT, and save on PF5).
+      ****************************************************************
+       0000-MAIN.
+
+      * Register abend handler to capture unexpected failures
+           EXEC CICS HANDLE ABEND
+                     LABEL(ABEND-ROUTINE)
+           END-EXEC
+
+      * Clear all working storage before processing
+           INITIALIZE CC-WORK-AREA
+                      WS-MISC-STORAGE
+                      WS-COMMAREA
+      *****************************************************************
+      * Store our context
+      *****************************************************************
+           MOVE LIT-THISTRANID       TO WS-TRANID
+      *****************************************************************
+      * Ensure error message is cleared                               *
+      *****************************************************************
+           SET WS-RETURN-MSG-OFF  TO TRUE
+      *****************************************************************
+      * Store passed data if  any                *
+      *****************************************************************
+      * Pseudo-conversational check: EIBCALEN = 0 means this
+      * is the first invocation (no prior COMMAREA). Also
+      * reinitializes when arriving fresh from the main menu.
+      * Otherwise restores CARDDEMO-COMMAREA and local area
+      * from the passed DFHCOMMAREA using reference modification.
+           IF EIBCALEN IS EQUAL TO 0
+               OR (CDEMO-FROM-PROGRAM = LIT-MENUPGM
+               AND NOT CDEMO-PGM-REENTER)
+              INITIALIZE CARDDEMO-COMMAREA
+                         WS-THIS-PROGCOMMAREA
+           ELSE
+              MOVE DFHCOMMAREA (1:LENGTH OF CARDDEMO-COMMAREA)  TO
+                                CARDDEMO-COMMAREA
+              MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA ) TO
+                                WS-THIS-PROGCOMMAREA
+      *****************************************************************
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *****************************************************************
+              PERFORM 0100-CHECK-SESSION-IDLE
+                 THRU 0100-CHECK-SESSION-IDLE-EXIT
+           END-IF
+
+      *****************************************************************
+      * Remap PFkeys as needed.
+      * Store the Mapped PF Key
+      *****************************************************************
+           PERFORM YYYY-STORE-PFKEY
+              THRU YYYY-STORE-PFKEY-EXIT
+      *****************************************************************
+      * Check the AID to see if its valid at this point               *
+      * F3 - Exit
+      * F5 - Save changes
+      * Enter - show screen again
+      *****************************************************************
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              CCARD-AID-PFK05 OR
+              CCARD-AID-PFK06 OR
+              CCARD-AID-PFK07
+              SET PFK-VALID TO TRUE
+           END-IF
+
+           IF PFK-INVALID
+              SET CCARD-AID-ENTER TO TRUE
+           END-IF
+
+      *****************************************************************
+      * Decide what to do based on inputs received
+      *****************************************************************
+      * Main routing logic based on AID key and program context:
+      *   CCARD-AID-PFK03 -> exit via XCTL to caller/menu
+      *   CDEMO-PGM-ENTER -> first entry, display empty form
+      *   CDEMO-PGM-REENTER -> process user input, read the
+      *                        account, and save on PF5
+           EVALUATE TRUE
+              WHEN CCARD-AID-PFK03
+      ******************************************************************
+      *            XCTL TO CALLING PROGRAM OR MAIN MENU
+      ******************************************************************
+                   IF CDEMO-FROM-TRANID    EQUAL LOW-VALUES
+                   OR CDEMO-FROM-TRANID    EQUAL SPACES
+                      MOVE LIT-MENUTRANID  TO CDEMO-TO-TRANID
+                   ELSE
+                      MOVE CDEMO-FROM-TRANID  TO CDEMO-TO-TRANID
+                   END-IF
+                   IF CDEMO-FROM-PROGRAM   EQUAL LOW-VALUES
+                   OR CDEMO-FROM-PROGRAM   EQUAL SPACES
+                      MOVE LIT-MENUPGM     TO CDEMO-TO-PROGRAM
+                   ELSE
+                      MOVE CDEMO-FROM-PROGRAM TO CDEMO-TO-PROGRAM
+                   END-IF
+
+                   MOVE LIT-THISTRANID     TO CDEMO-FROM-TRANID
+                   MOVE LIT-THISPGM        TO CDEMO-FROM-PROGRAM
+
+                   SET  CDEMO-USRTYP-USER  TO TRUE
+                   SET  CDEMO-PGM-ENTER    TO TRUE
+                   MOVE LIT-THISMAPSET     TO CDEMO-LAST-MAPSET
+                   MOVE LIT-THISMAP        TO CDEMO-LAST-MAP
+      *
+      * Transfers control to the calling program or main menu.
+      * XCTL does not return — the target program takes over.
+                   EXEC CICS XCTL
+                             PROGRAM (CDEMO-TO-PROGRAM)
+                             COMMAREA(CARDDEMO-COMMAREA)
+                   END-EXEC
+      * First entry from another program: send the empty
+      * account update form and return to CICS.
+              WHEN CDEMO-PGM-ENTER
+      ******************************************************************
+      *            COMING FROM SOME OTHER CONTEXT
+      *            SELECTION CRITERIA TO BE GATHERED
+      ******************************************************************
+                   PERFORM 1000-SEND-MAP THRU
+                           1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+      * Re-entry after user submits input: receive the map,
+      * validate the account ID, read ACCTDAT, and (if PF5
+      * was pressed) validate and save the editable fields.
+              WHEN CDEMO-PGM-REENTER
+                   PERFORM 2000-PROCESS-INPUTS
+                      THRU 2000-PROCESS-INPUTS-EXIT
+                   IF INPUT-ERROR
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   END-IF
+
+                   PERFORM 9000-READ-ACCT
+                      THRU 9000-READ-ACCT-EXIT
+
+                   IF NOT INPUT-ERROR
+                   AND CCARD-AID-PFK05
+                      PERFORM 9500-UPDATE-ACCT
+                         THRU 9500-UPDATE-ACCT-EXIT
+                   END-IF
+
+                   IF NOT INPUT-ERROR
+                   AND CCARD-AID-PFK06
+                      PERFORM 9600-APPROVE-CRLIMIT-REQUEST
+                         THRU 9600-APPROVE-CRLIMIT-REQUEST-EXIT
+                   END-IF
+
+                   IF NOT INPUT-ERROR
+                   AND CCARD-AID-PFK07
+                      PERFORM 9650-DENY-CRLIMIT-REQUEST
+                         THRU 9650-DENY-CRLIMIT-REQUEST-EXIT
+                   END-IF
+
+                   PERFORM 1000-SEND-MAP
+                      THRU 1000-SEND-MAP-EXIT
+                   GO TO COMMON-RETURN
+      * Unexpected program context — signals a logic error.
+      * Displays diagnostic text and returns without a map.
+             WHEN OTHER
+                   MOVE LIT-THISPGM    TO ABEND-CULPRIT
+                   MOVE '0001'         TO ABEND-CODE
+                   MOVE SPACES         TO ABEND-REASON
+                   MOVE 'UNEXPECTED DATA SCENARIO'
+                                       TO WS-RETURN-MSG
+                   PERFORM SEND-PLAIN-TEXT
+                      THRU SEND-PLAIN-TEXT-EXIT
+           END-EVALUATE
+
+      * If we had an error setup error message that slipped through
+      * Display and return
+           IF INPUT-ERROR
+              MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+              PERFORM 1000-SEND-MAP
+                 THRU 1000-SEND-MAP-EXIT
+              GO TO COMMON-RETURN
+           END-IF
+           .
+      ****************************************************************
+      * COMMON-RETURN: pseudo-conversational return point.
+      * Copies any pending error message into COMMAREA, then
+      * combines CARDDEMO-COMMAREA and local prog area into
+      * WS-COMMAREA. Issues CICS RETURN TRANSID(CAUP) so
+      * CICS re-invokes this program on the next terminal
+      * input from the user.
+      ****************************************************************
+       COMMON-RETURN.
+           MOVE WS-RETURN-MSG     TO CCARD-ERROR-MSG
+
+           MOVE  CARDDEMO-COMMAREA    TO WS-COMMAREA
+           MOVE  WS-THIS-PROGCOMMAREA TO
+                  WS-COMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA )
+
+      * CICS RETURN with TRANSID keeps the pseudo-
+      * conversational loop alive — CICS will re-invoke
+      * COACTUPC when the user presses a key.
+           EXEC CICS RETURN
+                TRANSID (LIT-THISTRANID)
+                COMMAREA (WS-COMMAREA)
+                LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+           .
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 0100-CHECK-SESSION-IDLE: forces an idle session back to
+      * sign-on instead of resuming the requested action. Compares
+      * today's date/time against the CDEMO-LAST-ACTIVITY-DT/TM
+      * stamp this program (or whichever program ran before it)
+      * left in the COMMAREA on the prior task, then re-stamps it
+      * to now so the next task has a fresh baseline.
+      ****************************************************************
+       0100-CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES              TO CARDDEMO-COMMAREA
+              SET  CDEMO-PGM-ENTER     TO TRUE
+              EXEC CICS XCTL
+                        PROGRAM ('COSGN00C')
+                        COMMAREA(CARDDEMO-COMMAREA)
+              END-EXEC
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       0100-CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 1000-SEND-MAP: orchestrates the screen output.
+      *   1100 initializes header fields (title, date, time)
+      *   1200 populates data fields from the account record
+      *   1300 sets field attributes (color, protection)
+      *   1400 sends the BMS map to the 3270 terminal
+      ****************************************************************
+       1000-SEND-MAP.
+           PERFORM 1100-SCREEN-INIT
+              THRU 1100-SCREEN-INIT-EXIT
+           PERFORM 1200-SETUP-SCREEN-VARS
+              THRU 1200-SETUP-SCREEN-VARS-EXIT
+           PERFORM 1300-SETUP-SCREEN-ATTRS
+              THRU 1300-SETUP-SCREEN-ATTRS-EXIT
+           PERFORM 1400-SEND-SCREEN
+              THRU 1400-SEND-SCREEN-EXIT
+           .
+
+       1000-SEND-MAP-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 1100-SCREEN-INIT: initializes the BMS output buffer
+      * CACTUPAO to LOW-VALUES, populates application title
+      * banners, transaction/program names, and the current
+      * date and time in MM/DD/YY and HH:MM:SS format.
+      ****************************************************************
+       1100-SCREEN-INIT.
+           MOVE LOW-VALUES             TO CACTUPAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CACTUPAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CACTUPAO
+           MOVE LIT-THISTRANID         TO TRNNAMEO OF CACTUPAO
+           MOVE LIT-THISPGM            TO PGMNAMEO OF CACTUPAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CACTUPAO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CACTUPAO
+
+           .
+
+       1100-SCREEN-INIT-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 1200-SETUP-SCREEN-VARS: maps ACCOUNT-RECORD data into
+      * the BMS screen output fields. The three money fields
+      * are reformatted through their edited-picture work
+      * areas (WS-CURR-BAL-E etc.) so they display in the
+      * same signed +9999999999.99 layout the user must type
+      * them back in. The three dates are converted from the
+      * stored YYYY-MM-DD layout to the 8-digit CCYYMMDD
+      * layout used by the CSUTLDPY date editor.
+      * If no data has been read yet, prompts for input.
+      ****************************************************************
+       1200-SETUP-SCREEN-VARS.
+      *    INITIALIZE SEARCH CRITERIA
+           IF EIBCALEN = 0
+              SET  WS-PROMPT-FOR-INPUT TO TRUE
+           ELSE
+              IF FLG-ACCTFILTER-BLANK
+                 MOVE LOW-VALUES   TO ACCTSIDO OF CACTUPAO
+              ELSE
+                 MOVE CC-ACCT-ID   TO ACCTSIDO OF CACTUPAO
+              END-IF
+
+      * Map account-level fields when the master was read
+              IF FOUND-ACCT-IN-MASTER
+                 MOVE ACCT-ACTIVE-STATUS  TO ACSTTUSO OF CACTUPAO
+
+                 MOVE ACCT-CURR-BAL         TO WS-CURR-BAL-E
+                 MOVE WS-CURR-BAL-E         TO ACURBALO OF CACTUPAO
+
+                 MOVE ACCT-CREDIT-LIMIT     TO WS-CREDIT-LIMIT-E
+                 MOVE WS-CREDIT-LIMIT-E     TO ACRDLIMO OF CACTUPAO
+
+                 MOVE ACCT-CASH-CREDIT-LIMIT TO WS-CASH-LIMIT-E
+                 MOVE WS-CASH-LIMIT-E       TO ACSHLIMO OF CACTUPAO
+
+      * Reformat stored YYYY-MM-DD dates into 8-digit
+      * CCYYMMDD for the editable date fields on screen.
+                 STRING  ACCT-OPEN-DATE(1:4)
+                         ACCT-OPEN-DATE(6:2)
+                         ACCT-OPEN-DATE(9:2)
+                         DELIMITED BY SIZE
+                         INTO ADTOPENO OF CACTUPAO
+                 END-STRING
+
+                 STRING  ACCT-EXPIRAION-DATE(1:4)
+                         ACCT-EXPIRAION-DATE(6:2)
+                         ACCT-EXPIRAION-DATE(9:2)
+                         DELIMITED BY SIZE
+                         INTO AEXPDTO OF CACTUPAO
+                 END-STRING
+
+                 STRING  ACCT-REISSUE-DATE(1:4)
+                         ACCT-REISSUE-DATE(6:2)
+                         ACCT-REISSUE-DATE(9:2)
+                         DELIMITED BY SIZE
+                         INTO AREISDTO OF CACTUPAO
+                 END-STRING
+
+      * Show the pending/approved/denied credit-limit request
+      * (if any) so PF6 approve / PF7 deny has the requested
+      * amount and filing date on screen, not just a status
+      * letter, before the admin acts on it.
+                 EVALUATE TRUE
+                    WHEN ACCT-CRLIMIT-REQ-PENDING
+                       MOVE 'PENDING'   TO WS-CRREQ-STATUS-DESC
+                    WHEN ACCT-CRLIMIT-REQ-APPROVED
+                       MOVE 'APPROVED'  TO WS-CRREQ-STATUS-DESC
+                    WHEN ACCT-CRLIMIT-REQ-DENIED
+                       MOVE 'DENIED'    TO WS-CRREQ-STATUS-DESC
+                    WHEN OTHER
+                       MOVE SPACES      TO WS-CRREQ-STATUS-DESC
+                 END-EVALUATE
+                 MOVE WS-CRREQ-STATUS-DESC  TO CRSTATUSO OF CACTUPAO
+
+                 IF ACCT-CRLIMIT-REQ-NONE
+                    MOVE ZEROS         TO WS-CRREQ-AMT-E
+                    MOVE SPACES        TO CRDATEO OF CACTUPAO
+                 ELSE
+                    MOVE ACCT-CRLIMIT-REQ-AMT  TO WS-CRREQ-AMT-E
+                    MOVE ACCT-CRLIMIT-REQ-DATE TO CRDATEO OF CACTUPAO
+                 END-IF
+                 MOVE WS-CRREQ-AMT-E       TO CRAMTO OF CACTUPAO
+              END-IF
+           END-IF
+
+      *    SETUP MESSAGE
+           IF WS-NO-INFO-MESSAGE
+             SET WS-PROMPT-FOR-INPUT TO TRUE
+           END-IF
+
+           MOVE WS-RETURN-MSG          TO ERRMSGO OF CACTUPAO
+
+           MOVE WS-INFO-MSG            TO INFOMSGO OF CACTUPAO
+           .
+
+       1200-SETUP-SCREEN-VARS-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 1300-SETUP-SCREEN-ATTRS: configures BMS field
+      * attributes for the account update screen.
+      *   - Sets account ID field to FSET (force send)
+      *   - Positions cursor on the account ID input
+      *   - Sets account ID color: default, red if invalid
+      *   - Marks blank input with asterisk in red
+      *   - Highlights each of the 7 editable fields in red
+      *     when its own validation flag is not-ok or blank,
+      *     via the shared CSSETATY template
+      *   - Controls info message visibility (dark/neutral)
+      ****************************************************************
+       1300-SETUP-SCREEN-ATTRS.
+      *    PROTECT OR UNPROTECT BASED ON CONTEXT
+           MOVE DFHBMFSE               TO ACCTSIDA OF CACTUPAI
+
+      *    POSITION CURSOR
+           EVALUATE TRUE
+              WHEN FLG-ACCTFILTER-NOT-OK
+              WHEN FLG-ACCTFILTER-BLANK
+                   MOVE -1             TO ACCTSIDL OF CACTUPAI
+              WHEN OTHER
+                   MOVE -1             TO ACCTSIDL OF CACTUPAI
+           END-EVALUATE
+
+      *    SETUP COLOR
+           MOVE DFHDFCOL               TO ACCTSIDC OF CACTUPAO
+
+           IF FLG-ACCTFILTER-NOT-OK
+              MOVE DFHRED              TO ACCTSIDC OF CACTUPAO
+           END-IF
+
+           IF  FLG-ACCTFILTER-BLANK
+           AND CDEMO-PGM-REENTER
+               MOVE '*'                TO ACCTSIDO OF CACTUPAO
+               MOVE DFHRED             TO ACCTSIDC OF CACTUPAO
+           END-IF
+
+      *    HIGHLIGHT EACH EDITABLE FIELD IN ERROR
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==ACCT-STATUS==
+                ==(SCRNVAR2)== BY ==ACSTTUS==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==CURR-BAL==
+                ==(SCRNVAR2)== BY ==ACURBAL==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==CREDIT-LIMIT==
+                ==(SCRNVAR2)== BY ==ACRDLIM==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==CASH-LIMIT==
+                ==(SCRNVAR2)== BY ==ACSHLIM==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==OPEN-DT==
+                ==(SCRNVAR2)== BY ==ADTOPEN==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==EXP-DT==
+                ==(SCRNVAR2)== BY ==AEXPDT==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           COPY CSSETATY REPLACING
+                ==(TESTVAR1)== BY ==REISS-DT==
+                ==(SCRNVAR2)== BY ==AREISDT==
+                ==(MAPNAME3)== BY ==CACTUPA== .
+
+           IF  WS-NO-INFO-MESSAGE
+               MOVE DFHBMDAR           TO INFOMSGC OF CACTUPAO
+           ELSE
+               MOVE DFHNEUTR           TO INFOMSGC OF CACTUPAO
+           END-IF
+           .
+
+       1300-SETUP-SCREEN-ATTRS-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 1400-SEND-SCREEN: sends the COACTUP/CACTUPA BMS map
+      * to the 3270 terminal. Sets CDEMO-PGM-REENTER so the
+      * next invocation processes user input. Uses CURSOR to
+      * position at the field marked with length -1, ERASE
+      * to clear the screen, and FREEKB to unlock keyboard.
+      ****************************************************************
+       1400-SEND-SCREEN.
+
+           MOVE LIT-THISMAPSET         TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP            TO CCARD-NEXT-MAP
+           SET  CDEMO-PGM-REENTER TO TRUE
+
+      * Sends output buffer CACTUPAO to the terminal screen
+           EXEC CICS SEND MAP(CCARD-NEXT-MAP)
+                          MAPSET(CCARD-NEXT-MAPSET)
+                          FROM(CACTUPAO)
+                          CURSOR
+                          ERASE
+                          FREEKB
+                          RESP(WS-RESP-CD)
+           END-EXEC
+           .
+       1400-SEND-SCREEN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 2000-PROCESS-INPUTS: orchestrates user input handling.
+      * Receives the BMS map from the terminal, validates the
+      * account ID input, then stores the current program and
+      * map context for the next display cycle. The 7
+      * editable account fields are validated separately, by
+      * 9510, only when PF5 (save) was pressed.
+      ****************************************************************
+       2000-PROCESS-INPUTS.
+           PERFORM 2100-RECEIVE-MAP
+              THRU 2100-RECEIVE-MAP-EXIT
+           PERFORM 2200-EDIT-MAP-INPUTS
+              THRU 2200-EDIT-MAP-INPUTS-EXIT
+           MOVE WS-RETURN-MSG  TO CCARD-ERROR-MSG
+           MOVE LIT-THISPGM    TO CCARD-NEXT-PROG
+           MOVE LIT-THISMAPSET TO CCARD-NEXT-MAPSET
+           MOVE LIT-THISMAP    TO CCARD-NEXT-MAP
+           .
+
+       2000-PROCESS-INPUTS-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 2100-RECEIVE-MAP: issues EXEC CICS RECEIVE MAP to
+      * read user input from the 3270 terminal into the BMS
+      * input buffer CACTUPAI. Captures RESP and RESP2 codes.
+      ****************************************************************
+       2100-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP(LIT-THISMAP)
+                     MAPSET(LIT-THISMAPSET)
+                     INTO(CACTUPAI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC
+           .
+
+       2100-RECEIVE-MAP-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 2200-EDIT-MAP-INPUTS: validates the account ID filter.
+      * Initializes flags to OK, reads account ID from the
+      * input buffer, delegates to 2210-EDIT-ACCOUNT, then
+      * checks if no search criteria were received.
+      ****************************************************************
+       2200-EDIT-MAP-INPUTS.
+
+           SET INPUT-OK                  TO TRUE
+           SET FLG-ACCTFILTER-ISVALID    TO TRUE
+
+      *    REPLACE * WITH LOW-VALUES
+           IF  ACCTSIDI OF CACTUPAI = '*'
+           OR  ACCTSIDI OF CACTUPAI = SPACES
+               MOVE LOW-VALUES           TO  CC-ACCT-ID
+           ELSE
+               MOVE ACCTSIDI OF CACTUPAI TO  CC-ACCT-ID
+           END-IF
+
+      *    INDIVIDUAL FIELD EDITS
+           PERFORM 2210-EDIT-ACCOUNT
+              THRU 2210-EDIT-ACCOUNT-EXIT
+
+      *    CROSS FIELD EDITS
+           IF  FLG-ACCTFILTER-BLANK
+               SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE
+           END-IF
+           .
+
+       2200-EDIT-MAP-INPUTS-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 2210-EDIT-ACCOUNT: validates the account ID input.
+      * Checks for: blank/missing (prompts user), non-numeric
+      * or all-zeros (rejects with error message). On success,
+      * stores the validated ID into CDEMO-ACCT-ID for use by
+      * the 9000-READ-ACCT lookup.
+      ****************************************************************
+       2210-EDIT-ACCOUNT.
+           SET FLG-ACCTFILTER-NOT-OK TO TRUE
+
+      *    Not supplied
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+              SET INPUT-ERROR           TO TRUE
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-PROMPT-FOR-ACCT TO TRUE
+              END-IF
+              MOVE ZEROES       TO CDEMO-ACCT-ID
+              GO TO  2210-EDIT-ACCOUNT-EXIT
+           END-IF
+      *
+      *    Not numeric
+      *    Not 11 characters
+           IF CC-ACCT-ID  IS NOT NUMERIC
+           OR CC-ACCT-ID  EQUAL ZEROES
+              SET INPUT-ERROR TO TRUE
+              SET FLG-ACCTFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                SET SEARCHED-ACCT-NOT-NUMERIC TO TRUE
+              END-IF
+              MOVE ZERO       TO CDEMO-ACCT-ID
+              GO TO 2210-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2210-EDIT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9000-READ-ACCT: reads ACCTDAT for the requested
+      * account ID. Unlike COACTVWC this program needs no
+      * card cross-reference or customer lookup — ACCTDAT's
+      * own primary key is the account ID the user supplied.
+      ****************************************************************
+       9000-READ-ACCT.
+
+           SET  WS-NO-INFO-MESSAGE  TO TRUE
+
+           MOVE CDEMO-ACCT-ID TO WS-ACCT-RID-ACCT-ID
+
+           PERFORM 9300-GETACCTDATA-BYACCT
+              THRU 9300-GETACCTDATA-BYACCT-EXIT
+           .
+
+       9000-READ-ACCT-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 9300-GETACCTDATA-BYACCT: reads the account master
+      * file (ACCTDAT VSAM KSDS) using the account ID as
+      * the primary key. Populates ACCOUNT-RECORD (300 bytes)
+      * with balances, credit limits, dates, and status. A
+      * plain (non-UPDATE) read, used for display purposes.
+      *
+      * RESP handling:
+      *   NORMAL  -> sets FOUND-ACCT-IN-MASTER flag
+      *   NOTFND  -> account not in master file
+      *   OTHER   -> unexpected VSAM error (logs details)
+      ****************************************************************
+       9300-GETACCTDATA-BYACCT.
+
+      * Reads ACCTDAT using account ID as the primary key
+           EXEC CICS READ
+                DATASET   (LIT-ACCTFILENAME)
+                RIDFLD    (WS-ACCT-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-ACCT-RID-ACCT-ID-X)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+      * Evaluates CICS response from the account master read
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-ACCT-IN-MASTER        TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
+                  IF WS-RETURN-MSG-OFF
+                    MOVE WS-RESP-CD               TO ERROR-RESP
+                    MOVE WS-REAS-CD               TO ERROR-RESP2
+                    STRING
+                    'Account:'
+                     WS-ACCT-RID-ACCT-ID-X
+                    ' not found in'
+                    ' Acct Master file.Resp:'
+                    ERROR-RESP
+                    ' Reas:'
+                    ERROR-RESP2
+                    DELIMITED BY SIZE
+                    INTO WS-RETURN-MSG
+                    END-STRING
+                  END-IF
+      *
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK                TO TRUE
+                  MOVE 'READ'                     TO ERROR-OPNAME
+                  MOVE LIT-ACCTFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9300-GETACCTDATA-BYACCT-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9350-GETACCTDATA-BYACCT-UPDATE: re-reads ACCTDAT with
+      * UPDATE so 9560 can REWRITE it. A separate read from
+      * 9300's plain display read — CICS requires a record to
+      * have been read for UPDATE in the same unit of work
+      * before it can be rewritten.
+      ****************************************************************
+       9350-GETACCTDATA-BYACCT-UPDATE.
+
+           EXEC CICS READ
+                DATASET   (LIT-ACCTFILENAME)
+                RIDFLD    (WS-ACCT-RID-ACCT-ID-X)
+                KEYLENGTH (LENGTH OF WS-ACCT-RID-ACCT-ID-X)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                  SET FOUND-ACCT-IN-MASTER        TO TRUE
+               WHEN DFHRESP(NOTFND)
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
+                  IF WS-RETURN-MSG-OFF
+                     SET DID-NOT-FIND-ACCT-IN-ACCTDAT TO TRUE
+                  END-IF
+               WHEN OTHER
+                  SET INPUT-ERROR                 TO TRUE
+                  SET FLG-ACCTFILTER-NOT-OK       TO TRUE
+                  MOVE 'READ UPDT'                TO ERROR-OPNAME
+                  MOVE LIT-ACCTFILENAME           TO ERROR-FILE
+                  MOVE WS-RESP-CD                 TO ERROR-RESP
+                  MOVE WS-REAS-CD                 TO ERROR-RESP2
+                  MOVE WS-FILE-ERROR-MESSAGE      TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9350-GETACCTDATA-BYACCT-UPDATE-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9500-UPDATE-ACCT: orchestrates the PF5 save path.
+      * Validates the 7 editable fields, re-reads ACCTDAT for
+      * UPDATE, then compares and rewrites if anything
+      * actually changed.
+      ****************************************************************
+       9500-UPDATE-ACCT.
+           PERFORM 9510-VALIDATE-ACCT-FIELDS
+              THRU 9510-VALIDATE-ACCT-FIELDS-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9500-UPDATE-ACCT-EXIT
+           END-IF
+
+           PERFORM 9350-GETACCTDATA-BYACCT-UPDATE
+              THRU 9350-GETACCTDATA-BYACCT-UPDATE-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9500-UPDATE-ACCT-EXIT
+           END-IF
+
+           PERFORM 9560-DETECT-AND-REWRITE-ACCT
+              THRU 9560-DETECT-AND-REWRITE-ACCT-EXIT
+           .
+       9500-UPDATE-ACCT-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9510-VALIDATE-ACCT-FIELDS: validates the 7 fields the
+      * user can change. The status field only needs to be
+      * non-blank. The 3 money fields follow the same
+      * positional format check and FUNCTION NUMVAL-C
+      * conversion COTRN02C uses for its amount field, sized
+      * for the account record's S9(10)V99 pictures. The 3
+      * dates are run through the CSUTLDPY calendar editor
+      * (EDIT-DATE-CCYYMMDD), the same CSUTLDTC-based check
+      * COTRN02C uses for its transaction dates, then
+      * reformatted back to YYYY-MM-DD for storage.
+      ****************************************************************
+       9510-VALIDATE-ACCT-FIELDS.
+
+      *    ACCOUNT ACTIVE STATUS
+           SET FLG-ACCT-STATUS-NOT-OK TO TRUE
+           IF ACSTTUSI OF CACTUPAI EQUAL LOW-VALUES
+           OR ACSTTUSI OF CACTUPAI EQUAL SPACES
+              SET INPUT-ERROR            TO TRUE
+              SET FLG-ACCT-STATUS-BLANK  TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Account status must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              IF ACSTTUSI OF CACTUPAI = 'Y' OR 'N'
+                 SET FLG-ACCT-STATUS-ISVALID TO TRUE
+              ELSE
+                 SET INPUT-ERROR             TO TRUE
+                 IF WS-RETURN-MSG-OFF
+                    MOVE 'Active status must be Y or N'
+                                          TO WS-RETURN-MSG
+                 END-IF
+              END-IF
+           END-IF
+
+      *    CURRENT BALANCE
+           SET FLG-CURR-BAL-NOT-OK TO TRUE
+           IF ACURBALI OF CACTUPAI EQUAL LOW-VALUES
+           OR ACURBALI OF CACTUPAI EQUAL SPACES
+              SET INPUT-ERROR          TO TRUE
+              SET FLG-CURR-BAL-BLANK   TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Current balance must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              EVALUATE TRUE
+                 WHEN ACURBALI OF CACTUPAI(1:1) NOT EQUAL '-'
+                                         AND NOT EQUAL '+'
+                 WHEN ACURBALI OF CACTUPAI(2:10) NOT NUMERIC
+                 WHEN ACURBALI OF CACTUPAI(12:1) NOT = '.'
+                 WHEN ACURBALI OF CACTUPAI(13:2) IS NOT NUMERIC
+                    SET INPUT-ERROR      TO TRUE
+                    IF WS-RETURN-MSG-OFF
+                     MOVE
+                    'Current Bal should be in format -9999999999.99'
+                                          TO WS-RETURN-MSG
+                    END-IF
+                 WHEN OTHER
+                    COMPUTE WS-CURR-BAL-N =
+                       FUNCTION NUMVAL-C(ACURBALI OF CACTUPAI)
+                    SET FLG-CURR-BAL-ISVALID TO TRUE
+              END-EVALUATE
+           END-IF
+
+      *    CREDIT LIMIT
+           SET FLG-CREDIT-LIMIT-NOT-OK TO TRUE
+           IF ACRDLIMI OF CACTUPAI EQUAL LOW-VALUES
+           OR ACRDLIMI OF CACTUPAI EQUAL SPACES
+              SET INPUT-ERROR            TO TRUE
+              SET FLG-CREDIT-LIMIT-BLANK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Credit limit must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              EVALUATE TRUE
+                 WHEN ACRDLIMI OF CACTUPAI(1:1) NOT EQUAL '-'
+                                         AND NOT EQUAL '+'
+                 WHEN ACRDLIMI OF CACTUPAI(2:10) NOT NUMERIC
+                 WHEN ACRDLIMI OF CACTUPAI(12:1) NOT = '.'
+                 WHEN ACRDLIMI OF CACTUPAI(13:2) IS NOT NUMERIC
+                    SET INPUT-ERROR      TO TRUE
+                    IF WS-RETURN-MSG-OFF
+                     MOVE
+                    'Credit Limit should be in format -9999999999.99'
+                                          TO WS-RETURN-MSG
+                    END-IF
+                 WHEN OTHER
+                    COMPUTE WS-CREDIT-LIMIT-N =
+                       FUNCTION NUMVAL-C(ACRDLIMI OF CACTUPAI)
+                    SET FLG-CREDIT-LIMIT-ISVALID TO TRUE
+              END-EVALUATE
+           END-IF
+
+      *    CASH CREDIT LIMIT
+           SET FLG-CASH-LIMIT-NOT-OK TO TRUE
+           IF ACSHLIMI OF CACTUPAI EQUAL LOW-VALUES
+           OR ACSHLIMI OF CACTUPAI EQUAL SPACES
+              SET INPUT-ERROR          TO TRUE
+              SET FLG-CASH-LIMIT-BLANK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE 'Cash credit limit must be supplied'
+                                          TO WS-RETURN-MSG
+              END-IF
+           ELSE
+              EVALUATE TRUE
+                 WHEN ACSHLIMI OF CACTUPAI(1:1) NOT EQUAL '-'
+                                         AND NOT EQUAL '+'
+                 WHEN ACSHLIMI OF CACTUPAI(2:10) NOT NUMERIC
+                 WHEN ACSHLIMI OF CACTUPAI(12:1) NOT = '.'
+                 WHEN ACSHLIMI OF CACTUPAI(13:2) IS NOT NUMERIC
+                    SET INPUT-ERROR      TO TRUE
+                    IF WS-RETURN-MSG-OFF
+                     MOVE
+                    'Cash Limit should be in format -9999999999.99'
+                                          TO WS-RETURN-MSG
+                    END-IF
+                 WHEN OTHER
+                    COMPUTE WS-CASH-LIMIT-N =
+                       FUNCTION NUMVAL-C(ACSHLIMI OF CACTUPAI)
+                    SET FLG-CASH-LIMIT-ISVALID TO TRUE
+              END-EVALUATE
+           END-IF
+
+      *    ACCOUNT OPEN DATE (CCYYMMDD via CSUTLDPY/CSUTLDTC)
+           MOVE ADTOPENI OF CACTUPAI  TO WS-EDIT-DATE-CCYYMMDD
+           MOVE 'Account open date'   TO WS-EDIT-VARIABLE-NAME
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           IF WS-EDIT-DATE-IS-VALID
+              SET FLG-OPEN-DT-ISVALID   TO TRUE
+              STRING WS-EDIT-DATE-CCYY '-'
+                     WS-EDIT-DATE-MM   '-'
+                     WS-EDIT-DATE-DD
+                     DELIMITED BY SIZE
+                     INTO WS-OPEN-DATE-FMT
+              END-STRING
+           ELSE
+              SET FLG-OPEN-DT-NOT-OK    TO TRUE
+           END-IF
+
+      *    EXPIRATION DATE (CCYYMMDD via CSUTLDPY/CSUTLDTC)
+           MOVE AEXPDTI OF CACTUPAI   TO WS-EDIT-DATE-CCYYMMDD
+           MOVE 'Account expiration date' TO WS-EDIT-VARIABLE-NAME
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           IF WS-EDIT-DATE-IS-VALID
+              SET FLG-EXP-DT-ISVALID    TO TRUE
+              STRING WS-EDIT-DATE-CCYY '-'
+                     WS-EDIT-DATE-MM   '-'
+                     WS-EDIT-DATE-DD
+                     DELIMITED BY SIZE
+                     INTO WS-EXP-DATE-FMT
+              END-STRING
+           ELSE
+              SET FLG-EXP-DT-NOT-OK     TO TRUE
+           END-IF
+
+      *    REISSUE DATE (CCYYMMDD via CSUTLDPY/CSUTLDTC)
+           MOVE AREISDTI OF CACTUPAI  TO WS-EDIT-DATE-CCYYMMDD
+           MOVE 'Account reissue date' TO WS-EDIT-VARIABLE-NAME
+           PERFORM EDIT-DATE-CCYYMMDD
+              THRU EDIT-DATE-CCYYMMDD-EXIT
+           IF WS-EDIT-DATE-IS-VALID
+              SET FLG-REISS-DT-ISVALID  TO TRUE
+              STRING WS-EDIT-DATE-CCYY '-'
+                     WS-EDIT-DATE-MM   '-'
+                     WS-EDIT-DATE-DD
+                     DELIMITED BY SIZE
+                     INTO WS-REISS-DATE-FMT
+              END-STRING
+           ELSE
+              SET FLG-REISS-DT-NOT-OK   TO TRUE
+           END-IF
+           .
+       9510-VALIDATE-ACCT-FIELDS-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9560-DETECT-AND-REWRITE-ACCT: compares each validated
+      * field against the value just read (for UPDATE) from
+      * ACCTDAT. If anything differs, moves the new values
+      * into ACCOUNT-RECORD and rewrites it; otherwise leaves
+      * a "nothing to save" message, the same pattern
+      * COUSR02C's UPDATE-USER-SEC-FILE uses for user records.
+      ****************************************************************
+       9560-DETECT-AND-REWRITE-ACCT.
+           SET ACCT-MODIFIED-NO TO TRUE
+           MOVE 'N' TO WS-CRLIMIT-FILED-FLAG
+
+           IF ACCT-ACTIVE-STATUS NOT EQUAL ACSTTUSI OF CACTUPAI
+              MOVE ACSTTUSI OF CACTUPAI TO ACCT-ACTIVE-STATUS
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-CURR-BAL NOT EQUAL WS-CURR-BAL-N
+              MOVE WS-CURR-BAL-N        TO ACCT-CURR-BAL
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-CREDIT-LIMIT NOT EQUAL WS-CREDIT-LIMIT-N
+              PERFORM 9565-EVALUATE-CREDIT-LIMIT-CHANGE
+                 THRU 9565-EVALUATE-CREDIT-LIMIT-CHANGE-EXIT
+           END-IF
+
+           IF ACCT-CASH-CREDIT-LIMIT NOT EQUAL WS-CASH-LIMIT-N
+              MOVE WS-CASH-LIMIT-N      TO ACCT-CASH-CREDIT-LIMIT
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-OPEN-DATE NOT EQUAL WS-OPEN-DATE-FMT
+              MOVE WS-OPEN-DATE-FMT     TO ACCT-OPEN-DATE
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-EXPIRAION-DATE NOT EQUAL WS-EXP-DATE-FMT
+              MOVE WS-EXP-DATE-FMT      TO ACCT-EXPIRAION-DATE
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-REISSUE-DATE NOT EQUAL WS-REISS-DATE-FMT
+              MOVE WS-REISS-DATE-FMT    TO ACCT-REISSUE-DATE
+              SET ACCT-MODIFIED-YES     TO TRUE
+           END-IF
+
+           IF ACCT-MODIFIED-YES
+              EXEC CICS REWRITE
+                   DATASET (LIT-ACCTFILENAME)
+                   FROM    (ACCOUNT-RECORD)
+                   RESP    (WS-RESP-CD)
+                   RESP2   (WS-REAS-CD)
+              END-EXEC
+
+              EVALUATE WS-RESP-CD
+                 WHEN DFHRESP(NORMAL)
+                    STRING 'Account '
+                           WS-ACCT-RID-ACCT-ID-X
+                           ' has been updated'
+                           DELIMITED BY SIZE
+                           INTO WS-RETURN-MSG
+                    END-STRING
+                    IF WS-CRLIMIT-JUST-FILED
+                       SET WS-CRLIMIT-REQ-SUBMITTED TO TRUE
+                       MOVE 'F'                  TO WS-CRAUDIT-ACTION-CD
+                       PERFORM 9700-WRITE-CRLIMIT-AUDIT
+                          THRU 9700-WRITE-CRLIMIT-AUDIT-EXIT
+                    END-IF
+                 WHEN OTHER
+                    SET INPUT-ERROR           TO TRUE
+                    MOVE 'REWRITE'            TO ERROR-OPNAME
+                    MOVE LIT-ACCTFILENAME     TO ERROR-FILE
+                    MOVE WS-RESP-CD           TO ERROR-RESP
+                    MOVE WS-REAS-CD           TO ERROR-RESP2
+                    MOVE WS-FILE-ERROR-MESSAGE TO WS-RETURN-MSG
+              END-EVALUATE
+           ELSE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-UPDATE-NOT-MODIFIED TO TRUE
+              END-IF
+           END-IF
+           .
+       9560-DETECT-AND-REWRITE-ACCT-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9565-EVALUATE-CREDIT-LIMIT-CHANGE: applies the tiered
+      * approval rule to a requested credit-limit change. A
+      * decrease is always applied immediately. An increase up
+      * to WS-CRLIMIT-AUTO-APPROVE-MAX is auto-approved and
+      * applied immediately, same as before this workflow
+      * existed. A larger increase is not applied here at all --
+      * it is parked on ACCT-CRLIMIT-REQ-* (CVACT01Y) as PENDING
+      * until an administrator approves it with PF6
+      * (9600-APPROVE-CRLIMIT-REQUEST) or denies it with PF7
+      * (9650-DENY-CRLIMIT-REQUEST).
+      ****************************************************************
+       9565-EVALUATE-CREDIT-LIMIT-CHANGE.
+           IF WS-CREDIT-LIMIT-N < ACCT-CREDIT-LIMIT
+              MOVE WS-CREDIT-LIMIT-N    TO ACCT-CREDIT-LIMIT
+              SET ACCT-MODIFIED-YES     TO TRUE
+              GO TO 9565-EVALUATE-CREDIT-LIMIT-CHANGE-EXIT
+           END-IF
+
+           COMPUTE WS-CRLIMIT-DELTA =
+                   WS-CREDIT-LIMIT-N - ACCT-CREDIT-LIMIT
+
+           IF WS-CRLIMIT-DELTA NOT GREATER THAN
+                                   WS-CRLIMIT-AUTO-APPROVE-MAX
+              MOVE WS-CREDIT-LIMIT-N    TO ACCT-CREDIT-LIMIT
+              SET ACCT-MODIFIED-YES     TO TRUE
+              GO TO 9565-EVALUATE-CREDIT-LIMIT-CHANGE-EXIT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           STRING WS-CURDATE-YEAR      '-'
+                  WS-CURDATE-MONTH     '-'
+                  WS-CURDATE-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-CRREQ-DATE-FMT
+           END-STRING
+
+           MOVE WS-CREDIT-LIMIT-N      TO ACCT-CRLIMIT-REQ-AMT
+           MOVE WS-CRREQ-DATE-FMT      TO ACCT-CRLIMIT-REQ-DATE
+           SET ACCT-CRLIMIT-REQ-PENDING TO TRUE
+           SET WS-CRLIMIT-JUST-FILED   TO TRUE
+           SET ACCT-MODIFIED-YES       TO TRUE
+      *    The 'F' (filed) AUDITLOG record is NOT written here --
+      *    only ACCOUNT-RECORD in working storage has been
+      *    touched so far, and the REWRITE that actually
+      *    persists ACCT-CRLIMIT-REQ-PENDING to ACCTDAT hasn't
+      *    run yet. 9560-DETECT-AND-REWRITE-ACCT writes the
+      *    audit record itself, only once that REWRITE comes
+      *    back DFHRESP(NORMAL), so AUDITLOG never shows a filed
+      *    request the account record doesn't actually have.
+           .
+       9565-EVALUATE-CREDIT-LIMIT-CHANGE-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9600-APPROVE-CRLIMIT-REQUEST: PF6, admin only. Applies a
+      * PENDING credit-limit request's amount to the account and
+      * marks the request APPROVED.
+      ****************************************************************
+       9600-APPROVE-CRLIMIT-REQUEST.
+           IF NOT CDEMO-USRTYP-ADMIN
+              SET INPUT-ERROR              TO TRUE
+              SET WS-CRLIMIT-NOT-ADMIN     TO TRUE
+              GO TO 9600-APPROVE-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           PERFORM 9350-GETACCTDATA-BYACCT-UPDATE
+              THRU 9350-GETACCTDATA-BYACCT-UPDATE-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9600-APPROVE-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           IF NOT ACCT-CRLIMIT-REQ-PENDING
+              SET INPUT-ERROR              TO TRUE
+              SET WS-CRLIMIT-NO-PENDING    TO TRUE
+              GO TO 9600-APPROVE-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           MOVE ACCT-CRLIMIT-REQ-AMT       TO ACCT-CREDIT-LIMIT
+           SET ACCT-CRLIMIT-REQ-APPROVED   TO TRUE
+
+           EXEC CICS REWRITE
+                DATASET (LIT-ACCTFILENAME)
+                FROM    (ACCOUNT-RECORD)
+                RESP    (WS-RESP-CD)
+                RESP2   (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+              WHEN DFHRESP(NORMAL)
+                 SET WS-CRLIMIT-REQ-APPROVED TO TRUE
+                 MOVE 'L'                    TO WS-CRAUDIT-ACTION-CD
+                 PERFORM 9700-WRITE-CRLIMIT-AUDIT
+                    THRU 9700-WRITE-CRLIMIT-AUDIT-EXIT
+              WHEN OTHER
+                 SET INPUT-ERROR              TO TRUE
+                 MOVE 'REWRITE'               TO ERROR-OPNAME
+                 MOVE LIT-ACCTFILENAME        TO ERROR-FILE
+                 MOVE WS-RESP-CD              TO ERROR-RESP
+                 MOVE WS-REAS-CD              TO ERROR-RESP2
+                 MOVE WS-FILE-ERROR-MESSAGE   TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9600-APPROVE-CRLIMIT-REQUEST-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9650-DENY-CRLIMIT-REQUEST: PF7, admin only. Leaves
+      * ACCT-CREDIT-LIMIT untouched and marks the request DENIED.
+      ****************************************************************
+       9650-DENY-CRLIMIT-REQUEST.
+           IF NOT CDEMO-USRTYP-ADMIN
+              SET INPUT-ERROR              TO TRUE
+              SET WS-CRLIMIT-NOT-ADMIN     TO TRUE
+              GO TO 9650-DENY-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           PERFORM 9350-GETACCTDATA-BYACCT-UPDATE
+              THRU 9350-GETACCTDATA-BYACCT-UPDATE-EXIT
+
+           IF INPUT-ERROR
+              GO TO 9650-DENY-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           IF NOT ACCT-CRLIMIT-REQ-PENDING
+              SET INPUT-ERROR              TO TRUE
+              SET WS-CRLIMIT-NO-PENDING    TO TRUE
+              GO TO 9650-DENY-CRLIMIT-REQUEST-EXIT
+           END-IF
+
+           SET ACCT-CRLIMIT-REQ-DENIED     TO TRUE
+
+           EXEC CICS REWRITE
+                DATASET (LIT-ACCTFILENAME)
+                FROM    (ACCOUNT-RECORD)
+                RESP    (WS-RESP-CD)
+                RESP2   (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+              WHEN DFHRESP(NORMAL)
+                 SET WS-CRLIMIT-REQ-DENIED   TO TRUE
+                 MOVE 'N'                    TO WS-CRAUDIT-ACTION-CD
+                 PERFORM 9700-WRITE-CRLIMIT-AUDIT
+                    THRU 9700-WRITE-CRLIMIT-AUDIT-EXIT
+              WHEN OTHER
+                 SET INPUT-ERROR              TO TRUE
+                 MOVE 'REWRITE'               TO ERROR-OPNAME
+                 MOVE LIT-ACCTFILENAME        TO ERROR-FILE
+                 MOVE WS-RESP-CD              TO ERROR-RESP
+                 MOVE WS-REAS-CD              TO ERROR-RESP2
+                 MOVE WS-FILE-ERROR-MESSAGE   TO WS-RETURN-MSG
+           END-EVALUATE
+           .
+       9650-DENY-CRLIMIT-REQUEST-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 9700-WRITE-CRLIMIT-AUDIT: writes one permanent AUDITLOG
+      * record each time a credit-limit request is filed,
+      * approved, or denied. ACCT-CRLIMIT-REQ-STATUS/AMT/DATE on
+      * the account record only ever holds the single most recent
+      * request and is overwritten the next time one is filed, so
+      * this is the only place the full decision history survives.
+      * Generates the next AUD-ID the same browse-to-end way
+      * COUSR01C and COCRDSLC generate theirs.
+      ****************************************************************
+       9700-WRITE-CRLIMIT-AUDIT.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM 9710-STARTBR-AUDITLOG-FILE
+              THRU 9710-STARTBR-AUDITLOG-FILE-EXIT
+           PERFORM 9720-READPREV-AUDITLOG-FILE
+              THRU 9720-READPREV-AUDITLOG-FILE-EXIT
+           PERFORM 9730-ENDBR-AUDITLOG-FILE
+              THRU 9730-ENDBR-AUDITLOG-FILE-EXIT
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE WS-CRAUDIT-ACTION-CD
+                                  TO AUD-ACTION-CD
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE LIT-THISPGM       TO AUD-PGM-NAME
+           MOVE WS-ACCT-RID-ACCT-ID-X
+                                  TO WS-CRAUDIT-ACCT-ID
+           MOVE ACCT-CRLIMIT-REQ-AMT
+                                  TO WS-CRAUDIT-AMT-E
+           STRING 'Credit limit request for account '
+                  WS-CRAUDIT-ACCT-ID      DELIMITED BY SIZE
+                  ' amount '              DELIMITED BY SIZE
+                  WS-CRAUDIT-AMT-E        DELIMITED BY SIZE
+                  INTO AUD-DESC
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+      * Not fatal to the credit-limit request itself -- log and
+      * carry on the same way CONVERT-AUTH-HOLD-RECORD in
+      * COTRN02C.cbl does for a non-fatal file-write failure.
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF
+           .
+       9700-WRITE-CRLIMIT-AUDIT-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9710-STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       9710-STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9710-STARTBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9720-READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       9720-READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF
+           .
+       9720-READPREV-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9730-ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       9730-ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9730-ENDBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Plain text exit - Dont use in production                      *
+      *****************************************************************
+      * Sends a plain text message to the terminal and returns
+      * to CICS without a map. Used for unexpected-data abends.
+       SEND-PLAIN-TEXT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-RETURN-MSG)
+                     LENGTH(LENGTH OF WS-RETURN-MSG)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       SEND-PLAIN-TEXT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      * Display Long text and exit                                    *
+      * This is primarily for debugging and should not be used in     *
+      * regular course                                                *
+      *****************************************************************
+      * Sends the 500-byte debug text buffer and returns.
+       SEND-LONG-TEXT.
+           EXEC CICS SEND TEXT
+                     FROM(WS-LONG-MSG)
+                     LENGTH(LENGTH OF WS-LONG-MSG)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       SEND-LONG-TEXT-EXIT.
+           EXIT
+           .
+      *****************************************************************
+      *Common code to store PFKey
+      ******************************************************************
+      * CSSTRPFY: included COBOL paragraphs that map the
+      * EIBAID byte to CCARD-AID-* condition flags in the
+      * CC-WORK-AREA. Also folds PF13-PF24 onto PF1-PF12.
+      * See app/cpy/CSSTRPFY.cpy
+       COPY 'CSSTRPFY'
+           .
+
+      ****************************************************************
+      * CSUTLDPY: date validation paragraphs (EDIT-DATE-CCYYMMDD
+      * and its sub-paragraphs) shared with COTRN02C's style of
+      * CSUTLDTC-based calendar validation. See app/cpy/CSUTLDPY.cpy
+      ****************************************************************
+       COPY CSUTLDPY.
+
+      ****************************************************************
+      * ABEND-ROUTINE: handles unexpected abends. Sets a
+      * default message if none was provided, identifies
+      * this program as the culprit, sends the abend data
+      * to the terminal, cancels the abend handler to
+      * prevent recursion, then forces an abend with code
+      * '9999' so CICS logs the failure.
+      ****************************************************************
+       ABEND-ROUTINE.
+
+           IF ABEND-MSG EQUAL LOW-VALUES
+              MOVE 'UNEXPECTED ABEND OCCURRED.' TO ABEND-MSG
+           END-IF
+
+           MOVE LIT-THISPGM       TO ABEND-CULPRIT
+
+      * Sends abend diagnostic data to the terminal screen
+           EXEC CICS SEND
+                            FROM (ABEND-DATA)
+                            LENGTH(LENGTH OF ABEND-DATA)
+                            NOHANDLE
+           END-EXEC
+
+      * Cancels abend handler to prevent recursive abends
+           EXEC CICS HANDLE ABEND
+                CANCEL
+           END-EXEC
+
+      * Forces a CICS abend with code 9999 for diagnostics
+           EXEC CICS ABEND
+                ABCODE('9999')
+           END-EXEC
+           .
+
