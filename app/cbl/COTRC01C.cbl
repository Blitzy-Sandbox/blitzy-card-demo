@@ -0,0 +1,520 @@
+      ******************************************************************
+      * Program     : COTRC01C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Update a transaction category in TRANCATG file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Update transaction category description
+      *                      (admin function)
+      *================================================================*
+      * Program:     COTRC01C
+      * Transaction: CTC1
+      * BMS Map:     COTRC01 / COTRC1A
+      * Function:    Two-phase operation:
+      *              (1) Fetch a transaction category by its
+      *                  composite key (transaction type code plus
+      *                  category code) from TRANCATG VSAM KSDS
+      *              (2) Edit the description and submit. Compares
+      *                  the screen field to the stored value and
+      *                  REWRITEs only when it changed.
+      *              TRANCATG is a small, closed lookup table -- this
+      *              program never adds or deletes a category, it
+      *              only maintains TRAN-CAT-TYPE-DESC for an
+      *              existing one (the composite key itself is the
+      *              file's key and is protected against change).
+      * Pattern:     Uses READ UPDATE + REWRITE on TRANCATG VSAM KSDS
+      * Files:       TRANCATG (READ UPDATE, REWRITE)
+      * Navigation:  ENTER fetches the category record for editing.
+      *              PF3 saves changes and returns to caller.
+      *              PF4 clears screen. PF5 saves changes.
+      *              PF12 returns to admin menu without saving.
+      * Copybooks:   COCOM01Y, CVTRA04Y, COTTL01Y, CSDAT01Y,
+      *              CSMSG01Y
+      * See also:    app/cpy/COCOM01Y.cpy (COMMAREA layout)
+      *              app/cpy/CVTRA04Y.cpy (category record layout)
+      *              app/bms/COTRC01.bms  (BMS map definition)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRC01C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Working storage fields for program control and I/O
+       01 WS-VARIABLES.
+      *    Program name and transaction ID for pseudo-conversational
+      *    RETURN TRANSID and XCTL breadcrumb tracking
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRC01C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CTC1'.
+      *    General-purpose message buffer sent to ERRMSGO on screen
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *    VSAM TRANCATG file name constant for EXEC CICS file I/O
+         05 WS-TRANCATG-FILE           PIC X(08) VALUE 'TRANCATG'.
+      *    Error flag: set to 'Y' when validation or I/O fails;
+      *    gates subsequent processing within a paragraph
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *    CICS RESP and RESP2 codes captured from every EXEC CICS
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *    Modification tracker: set to 'Y' when the description on
+      *    screen differs from the current TRANCATG record value
+         05 WS-TRANCATG-MODIFIED       PIC X(01) VALUE 'N'.
+           88 TRANCATG-MODIFIED-YES              VALUE 'Y'.
+           88 TRANCATG-MODIFIED-NO               VALUE 'N'.
+
+      * COMMAREA structure for inter-program communication.
+       COPY COCOM01Y.
+      *    CTC1-specific COMMAREA extension: the composite category
+      *    key pre-selected from the category list screen (COTRC00C)
+          05 CDEMO-CTC1-INFO.
+             10 CDEMO-CTC1-KEY-FIRST       PIC X(06).
+             10 CDEMO-CTC1-KEY-LAST        PIC X(06).
+             10 CDEMO-CTC1-PAGE-NUM        PIC 9(08).
+             10 CDEMO-CTC1-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+             10 CDEMO-CTC1-SEL-FLG         PIC X(01).
+             10 CDEMO-CTC1-SELECTED        PIC X(06).
+
+      * BMS symbolic map for transaction category update screen
+      * (COTRC1A)
+       COPY COTRC01.
+
+      * Application title and banner text
+       COPY COTTL01Y.
+      * Date/time working storage fields
+       COPY CSDAT01Y.
+      * Common user message definitions
+       COPY CSMSG01Y.
+      * Transaction category record layout (60-byte TRANCATG VSAM
+      * KSDS). Composite key: TRAN-TYPE-CD (2 bytes) + TRAN-CAT-CD
+      * (4 bytes). See app/cpy/CVTRA04Y.cpy
+       COPY CVTRA04Y.
+
+      * CICS attention identifier constants (ENTER, PF keys)
+       COPY DFHAID.
+      * BMS attribute constants (colors, highlights)
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point -- pseudo-conversational controller.
+      * First entry: initializes screen; if a category key was
+      * passed via COMMAREA from the category list, auto-fetches
+      * that record.
+      * Re-entry: receives screen input and dispatches on AID key:
+      *   ENTER  = fetch/lookup category by type code + category code
+      *   PF3    = save changes and return to calling program
+      *   PF4    = clear all screen fields
+      *   PF5    = save changes (stay on screen)
+      *   PF12   = return to admin menu (COADM01C) without saving
+      *   OTHER  = display invalid-key error message
+       MAIN-PARA.
+           SET ERR-FLG-OFF           TO TRUE
+           SET TRANCATG-MODIFIED-NO  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRC1AO
+
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRC1AO
+                   MOVE -1       TO TCTYPINL OF COTRC1AI
+                   IF CDEMO-CTC1-SELECTED NOT =
+                                              SPACES AND LOW-VALUES
+                       MOVE CDEMO-CTC1-SELECTED(1:2) TO
+                            TCTYPINI OF COTRC1AI
+                       MOVE CDEMO-CTC1-SELECTED(3:4) TO
+                            TCCATINI OF COTRC1AI
+                       PERFORM PROCESS-ENTER-KEY
+                   END-IF
+                   PERFORM SEND-CATGUPD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-CATGUPD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           PERFORM UPDATE-TRANCATG-INFO
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM UPDATE-TRANCATG-INFO
+                       WHEN DFHPF12
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-CATGUPD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Phase 1 -- Fetch: validate the type code and category code
+      * are both non-empty, then read the TRANCATG record with
+      * UPDATE intent. On success, populate the screen field with
+      * the current description for editing.
+       PROCESS-ENTER-KEY.
+           EVALUATE TRUE
+               WHEN TCTYPINI OF COTRC1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCTYPINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN TCCATINI OF COTRC1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category Code can NOT be empty...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO TCCATINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO TCCATINL OF COTRC1AI
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE SPACES      TO TCDESCI  OF COTRC1AI
+               MOVE TCTYPINI OF COTRC1AI TO TRAN-TYPE-CD
+               MOVE TCCATINI OF COTRC1AI TO TRAN-CAT-CD
+               PERFORM READ-TRANCATG-FILE
+           END-IF.
+
+           IF NOT ERR-FLG-ON
+               MOVE TRAN-CAT-TYPE-DESC TO TCDESCI   OF COTRC1AI
+               PERFORM SEND-CATGUPD-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-TRANCATG-INFO
+      *----------------------------------------------------------------*
+      * Phase 2 -- Submit: validate the type code, category code,
+      * and description are non-empty, re-read the record with
+      * UPDATE lock, compare the screen description to the stored
+      * value. If it changed, REWRITE the record; if not, display
+      * an informational message in red.
+       UPDATE-TRANCATG-INFO.
+           EVALUATE TRUE
+               WHEN TCTYPINI OF COTRC1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCTYPINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN TCCATINI OF COTRC1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category Code can NOT be empty...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO TCCATINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN TCDESCI OF COTRC1AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Description can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCDESCL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN OTHER
+                   MOVE -1       TO TCDESCL OF COTRC1AI
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE TCTYPINI OF COTRC1AI TO TRAN-TYPE-CD
+               MOVE TCCATINI OF COTRC1AI TO TRAN-CAT-CD
+               PERFORM READ-TRANCATG-FILE
+               IF TCDESCI OF COTRC1AI NOT = TRAN-CAT-TYPE-DESC
+                   MOVE TCDESCI OF COTRC1AI TO TRAN-CAT-TYPE-DESC
+                   SET TRANCATG-MODIFIED-YES TO TRUE
+               END-IF
+               IF TRANCATG-MODIFIED-YES
+                   PERFORM UPDATE-TRANCATG-FILE
+               ELSE
+                   MOVE 'Please modify to update ...' TO
+                                   WS-MESSAGE
+                   MOVE DFHRED       TO ERRMSGC  OF COTRC1AO
+                   PERFORM SEND-CATGUPD-SCREEN
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+
+       RETURN-TO-PREV-SCREEN.
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-CATGUPD-SCREEN
+      *----------------------------------------------------------------*
+       SEND-CATGUPD-SCREEN.
+           PERFORM POPULATE-HEADER-INFO
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRC1AO
+           EXEC CICS SEND
+                     MAP('COTRC1A')
+                     MAPSET('COTRC01')
+                     FROM(COTRC1AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-CATGUPD-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-CATGUPD-SCREEN.
+           EXEC CICS RECEIVE
+                     MAP('COTRC1A')
+                     MAPSET('COTRC01')
+                     INTO(COTRC1AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRC1AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRC1AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRC1AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRC1AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRC1AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRC1AO.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * Read the transaction category record with UPDATE intent.
+      * The UPDATE option acquires an exclusive lock so it can be
+      * REWRITEn later without a second lookup.
+       READ-TRANCATG-FILE.
+           EXEC CICS READ
+                DATASET   (WS-TRANCATG-FILE)
+                INTO      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+                   MOVE 'Press PF5 key to save your updates ...' TO
+                                   WS-MESSAGE
+                   MOVE DFHNEUTR       TO ERRMSGC  OF COTRC1AO
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCTYPINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCDESCL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * REWRITE the modified TRANCATG record. The prior READ UPDATE
+      * already holds the record lock, so REWRITE completes the
+      * update cycle.
+       UPDATE-TRANCATG-FILE.
+           EXEC CICS REWRITE
+                DATASET   (WS-TRANCATG-FILE)
+                FROM      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE SPACES             TO WS-MESSAGE
+                   MOVE DFHGREEN           TO ERRMSGC  OF COTRC1AO
+                   STRING 'Transaction Category '  DELIMITED BY SIZE
+                          TRAN-TYPE-CD       DELIMITED BY SIZE
+                          '/'                DELIMITED BY SIZE
+                          TRAN-CAT-CD        DELIMITED BY SIZE
+                          ' has been updated ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCTYPINL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCDESCL OF COTRC1AI
+                   PERFORM SEND-CATGUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-CATGUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+           MOVE -1              TO TCTYPINL OF COTRC1AI
+           MOVE SPACES          TO TCTYPINI OF COTRC1AI
+                                   TCCATINI OF COTRC1AI
+                                   TCDESCI  OF COTRC1AI
+                                   WS-MESSAGE.
