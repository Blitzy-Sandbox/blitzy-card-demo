@@ -0,0 +1,811 @@
+      ******************************************************************
+      * Program     : CBTRN04C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Reconcile posted transactions and category
+      *               balances between CBTRN02C and CBTRN03C.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBTRN04C - Posting Reconciliation Report (Batch)
+      *
+      * Runs between CBTRN02C (transaction posting) and CBTRN03C
+      * (transaction detail report) to confirm that what was
+      * posted actually balances before the report step reads
+      * from TRANSACT. Compares three independent totals:
+      *   1. TRANSACT-FILE record count/amount total (sequential
+      *      scan, same access style CBTRN03C uses to read it)
+      *   2. TCATBAL-FILE record count/amount total (KSDS scan
+      *      in key order, same access style CBACT04C uses)
+      *   3. Expected posted count from CBTRN02C's last
+      *      completed checkpoint (CHKPT-TRAN-COUNT minus
+      *      CHKPT-REJECT-COUNT)
+      * TRANSACT and TCATBAL should always balance to the same
+      * total amount, since 2700-UPDATE-TCATBAL in CBTRN02C adds
+      * every posted amount to a category balance at the same
+      * time 2900-WRITE-TRANSACTION-FILE posts it. Any variance
+      * signals a lost or duplicated posting and sets
+      * RETURN-CODE = 4, the same convention CBTRN02C uses to
+      * flag a run that needs operator attention.
+      *
+      * Invoked by: POSTRECN.jcl (EXEC PGM=CBTRN04C), positioned
+      * between POSTTRAN.jcl and TRANREPT.jcl in the daily batch
+      * pipeline.
+      *
+      * Files accessed:
+      *   TRANFILE  - Transaction master (sequential input)
+      *   TCATBALF  - Category balance (KSDS, sequential scan
+      *               by key)
+      *   CHECKPTF  - CBTRN02C's checkpoint/restart state
+      *               (sequential input)
+      *   RECONRPT  - Reconciliation report output (sequential,
+      *               132-col)
+      *
+      * Copybooks: CVTRA05Y (transaction record), CVTRA01Y
+      *            (category balance record), CVREC01Y (report
+      *            line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN04C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Transaction master — sequential scan, same access
+      * style CBTRN03C uses to read TRANFILE for reporting
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * Category balance VSAM KSDS — full-file scan in key
+      * order, same access style CBACT04C uses for TCATBALF
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+      * CBTRN02C's checkpoint/restart state file — read only,
+      * to obtain the expected posted-transaction count
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPTF
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS CHECKPOINT-STATUS.
+
+      * Reconciliation report — sequential output, 132-col
+           SELECT REPORT-FILE ASSIGN TO RECONRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RECONRPT-STATUS.
+
+      * Card cross-reference VSAM — random lookup of the
+      * account that owns each TRANSACT-FILE record's card,
+      * so TRANSACT amounts can be totalled per account
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+      * Account master VSAM — random lookup, confirms each
+      * out-of-balance account is genuinely on file before
+      * it is reported as a variance
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FD for transaction master sequential input (350 bytes)
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-DATA                     PIC X(304).
+           05 FD-TRAN-PROC-TS                   PIC X(26).
+           05 FD-FILLER                         PIC X(20).
+
+      * FD for category balance VSAM I/O (50 bytes)
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+      * FD for checkpoint/restart state sequential file (80
+      * bytes), same layout CBTRN02C writes
+       FD  CHECKPOINT-FILE.
+       01  FD-CHKPT-RECORD                      PIC X(80).
+
+      * FD for reconciliation report sequential output (132)
+       FD  REPORT-FILE.
+       01  FD-RECONRPT-REC                      PIC X(132).
+
+      * FD for card cross-reference VSAM random I/O (50 bytes)
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-CUST-NUM                  PIC 9(09).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-FILLER                    PIC X(14).
+
+      * FD for account master VSAM random I/O (300 bytes)
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * CVTRA05Y: 350-byte posted transaction master record
+       COPY CVTRA05Y.
+      * FILE STATUS for TRANFILE sequential input
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1     PIC X.
+           05  TRANFILE-STAT2     PIC X.
+
+      * CVTRA01Y: 50-byte category balance record
+       COPY CVTRA01Y.
+      * FILE STATUS for TCATBALF VSAM sequential input
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1     PIC X.
+           05  TCATBALF-STAT2     PIC X.
+
+      * FILE STATUS for CHECKPTF sequential input
+       01  CHECKPOINT-STATUS.
+           05  CHECKPOINT-STAT1   PIC X.
+           05  CHECKPOINT-STAT2   PIC X.
+
+      * Checkpoint/restart state record. No dedicated copybook
+      * — CBTRN02C writes this same shape without one, and this
+      * program only ever reads it back.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-TRAN-COUNT          PIC 9(09).
+           05 CHKPT-REJECT-COUNT        PIC 9(09).
+           05 CHKPT-LAST-TRAN-ID        PIC X(16).
+           05 CHKPT-STATUS-FLAG         PIC X(01).
+           05 FILLER                    PIC X(45).
+
+      * CVREC01Y: reconciliation report print-line formats
+       COPY CVREC01Y.
+      * FILE STATUS for RECONRPT sequential output
+       01  RECONRPT-STATUS.
+           05  RECONRPT-STAT1     PIC X.
+           05  RECONRPT-STAT2     PIC X.
+
+      * CVACT03Y: 50-byte card cross-reference record
+       COPY CVACT03Y.
+      * FILE STATUS for XREFFILE random input
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1     PIC X.
+           05  XREFFILE-STAT2     PIC X.
+
+      * CVACT01Y: 300-byte account master record
+       COPY CVACT01Y.
+      * FILE STATUS for ACCTFILE random input
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1     PIC X.
+           05  ACCTFILE-STAT2     PIC X.
+
+      * General I/O status work area for display formatting
+       01  IO-STATUS.
+           05  IO-STAT1           PIC X.
+           05  IO-STAT2           PIC X.
+       01  TWO-BYTES-BINARY       PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA        REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT     PIC X.
+           05  TWO-BYTES-RIGHT    PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401     PIC 9   VALUE 0.
+           05  IO-STATUS-0403     PIC 999 VALUE 0.
+
+      * Application result code — controls error flow
+       01  APPL-RESULT            PIC S9(9)   COMP.
+           88  APPL-AOK           VALUE 0.
+           88  APPL-EOF           VALUE 16.
+
+      * End-of-file flags, one per input file scanned
+       01  WS-TRANFILE-EOF        PIC X(01)   VALUE 'N'.
+       01  WS-TCATBALF-EOF        PIC X(01)   VALUE 'N'.
+      * ABEND code and timing for CEE3ABD abnormal end call
+       01  ABCODE                 PIC S9(9) BINARY.
+       01  TIMING                 PIC S9(9) BINARY.
+
+      * Reconciliation totals and control fields
+       01  WS-RECON-VARS.
+           05 WS-TRANSACT-COUNT        PIC 9(09) COMP-3 VALUE 0.
+           05 WS-TRANSACT-AMOUNT       PIC S9(09)V99 VALUE 0.
+           05 WS-TCATBAL-COUNT         PIC 9(09) COMP-3 VALUE 0.
+           05 WS-TCATBAL-AMOUNT        PIC S9(09)V99 VALUE 0.
+           05 WS-EXPECTED-COUNT        PIC 9(09) COMP-3 VALUE 0.
+           05 WS-COUNT-VARIANCE        PIC S9(09) VALUE 0.
+           05 WS-AMOUNT-VARIANCE       PIC S9(09)V99 VALUE 0.
+           05 WS-RUN-DATE              PIC X(10).
+           05 WS-ACCT-VARIANCE-COUNT   PIC 9(05) COMP-3 VALUE 0.
+
+      * Per-account reconciliation table. Built during the
+      * TRANSACT and TCATBALF scans above (find-or-add on
+      * account ID) so that, in addition to the whole-file
+      * totals, each individual account's two independently
+      * accumulated amounts can be compared against each
+      * other -- catching an account whose TRANSACT postings
+      * and TCATBALF postings offset each other file-wide but
+      * do not actually agree account by account.
+       01  WS-ACCT-RECON-TABLE.
+           05 WS-ACCT-ENTRIES-USED     PIC S9(04) COMP VALUE 0.
+           05 WS-ACCT-ENTRY OCCURS 1000 TIMES
+                             INDEXED BY WS-ACCT-IDX.
+              10 WS-ACCT-TBL-ID           PIC 9(11).
+              10 WS-ACCT-TBL-TRANSACT-AMT PIC S9(09)V99 VALUE 0.
+              10 WS-ACCT-TBL-TCATBAL-AMT  PIC S9(09)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * Main control: opens all files, sums TRANSACT and
+      * TCATBALF independently, reads the expected posted count
+      * from CBTRN02C's checkpoint, writes the reconciliation
+      * report, sets RETURN-CODE on mismatch, then closes files.
+      *****************************************************************
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN04C'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0100-TCATBALF-OPEN.
+           PERFORM 0200-CHECKPOINT-OPEN.
+           PERFORM 0300-RECONRPT-OPEN.
+           PERFORM 0400-XREFFILE-OPEN.
+           PERFORM 0500-ACCTFILE-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+
+           PERFORM 1000-SUM-TRANSACT-FILE
+              UNTIL WS-TRANFILE-EOF = 'Y'
+
+           PERFORM 1100-SUM-TCATBAL-FILE
+              UNTIL WS-TCATBALF-EOF = 'Y'
+
+           PERFORM 1200-READ-CHECKPOINT
+
+           COMPUTE WS-COUNT-VARIANCE =
+              WS-TRANSACT-COUNT - WS-EXPECTED-COUNT
+           COMPUTE WS-AMOUNT-VARIANCE =
+              WS-TRANSACT-AMOUNT - WS-TCATBAL-AMOUNT
+
+           PERFORM 1500-WRITE-RECON-REPORT
+           PERFORM 1600-WRITE-ACCT-VARIANCES
+
+           PERFORM 9000-TRANFILE-CLOSE.
+           PERFORM 9100-TCATBALF-CLOSE.
+           PERFORM 9200-CHECKPOINT-CLOSE.
+           PERFORM 9300-RECONRPT-CLOSE.
+           PERFORM 9400-XREFFILE-CLOSE.
+           PERFORM 9500-ACCTFILE-CLOSE.
+
+           DISPLAY 'TRANSACT RECORDS  :' WS-TRANSACT-COUNT
+           DISPLAY 'TCATBAL RECORDS   :' WS-TCATBAL-COUNT
+           DISPLAY 'EXPECTED POSTED   :' WS-EXPECTED-COUNT
+           DISPLAY 'COUNT VARIANCE    :' WS-COUNT-VARIANCE
+           DISPLAY 'AMOUNT VARIANCE   :' WS-AMOUNT-VARIANCE
+           DISPLAY 'ACCOUNTS OUT OF BAL:' WS-ACCT-VARIANCE-COUNT
+
+           IF  WS-COUNT-VARIANCE      NOT = 0
+           OR  WS-AMOUNT-VARIANCE     NOT = 0
+           OR  WS-ACCT-VARIANCE-COUNT NOT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN04C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Opens transaction master for sequential input.
+      *---------------------------------------------------------------*
+       0000-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens category balance VSAM for sequential input scan.
+      *---------------------------------------------------------------*
+       0100-TCATBALF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens CBTRN02C's checkpoint file for input. A missing
+      * checkpoint (no completed CBTRN02C run yet) is not an
+      * abend here — WS-EXPECTED-COUNT simply stays 0 and the
+      * report shows the resulting variance rather than failing
+      * outright, since this step should still report what it
+      * can even if run out of sequence.
+      *---------------------------------------------------------------*
+       0200-CHECKPOINT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF  CHECKPOINT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               DISPLAY 'NO CBTRN02C CHECKPOINT FOUND'
+               MOVE 16 TO APPL-RESULT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens reconciliation report for sequential output.
+      *---------------------------------------------------------------*
+       0300-RECONRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING RECONCILIATION REPORT FILE'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens card cross-reference VSAM for random lookup, used
+      * to resolve each TRANSACT-FILE record's card to its
+      * owning account for the per-account comparison.
+      *---------------------------------------------------------------*
+       0400-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS-REFERENCE FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens account master VSAM for random lookup, used to
+      * confirm each out-of-balance account is genuinely on
+      * file before it is reported as a variance.
+      *---------------------------------------------------------------*
+       0500-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads one TRANSACT-FILE record and accumulates its
+      * count and amount. Sets WS-TRANFILE-EOF at end of file.
+      *---------------------------------------------------------------*
+       1000-SUM-TRANSACT-FILE.
+           READ TRANSACT-FILE INTO TRAN-RECORD.
+           IF  TRANFILE-STATUS = '00'
+               ADD 1        TO WS-TRANSACT-COUNT
+               ADD TRAN-AMT TO WS-TRANSACT-AMOUNT
+               PERFORM 1050-ADD-TRANSACT-TO-ACCT
+           ELSE
+               IF  TRANFILE-STATUS = '10'
+                   MOVE 'Y' TO WS-TRANFILE-EOF
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the just-read TRANSACT-FILE record's card to
+      * its owning account via the cross-reference file, then
+      * adds its amount into that account's table entry. A
+      * card with no cross-reference on file is counted in the
+      * whole-file total above but cannot be attributed to any
+      * account, so it is left out of the per-account table.
+      *---------------------------------------------------------------*
+       1050-ADD-TRANSACT-TO-ACCT.
+           MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                 CONTINUE
+           END-READ
+           IF  XREFFILE-STATUS = '00'
+               PERFORM 1060-FIND-OR-ADD-ACCT-ENTRY
+               ADD TRAN-AMT TO WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX)
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Locates the table entry for XREF-ACCT-ID, adding a new
+      * zero-initialized entry if this is the first time the
+      * account has been seen. Leaves WS-ACCT-IDX positioned at
+      * the found or newly-added entry.
+      *---------------------------------------------------------------*
+       1060-FIND-OR-ADD-ACCT-ENTRY.
+           SET WS-ACCT-IDX TO 1
+           SEARCH WS-ACCT-ENTRY
+              AT END
+                 IF WS-ACCT-ENTRIES-USED < 1000
+                     ADD 1 TO WS-ACCT-ENTRIES-USED
+                     SET WS-ACCT-IDX TO WS-ACCT-ENTRIES-USED
+                     MOVE XREF-ACCT-ID TO WS-ACCT-TBL-ID (WS-ACCT-IDX)
+                     MOVE 0 TO WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX)
+                     MOVE 0 TO WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+                 END-IF
+              WHEN WS-ACCT-TBL-ID (WS-ACCT-IDX) = XREF-ACCT-ID
+                 CONTINUE
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Locates the table entry for TRANCAT-ACCT-ID, adding a
+      * new zero-initialized entry if this is the first time the
+      * account has been seen. Leaves WS-ACCT-IDX positioned at
+      * the found or newly-added entry.
+      *---------------------------------------------------------------*
+       1070-FIND-OR-ADD-TCATBAL-ACCT.
+           SET WS-ACCT-IDX TO 1
+           SEARCH WS-ACCT-ENTRY
+              AT END
+                 IF WS-ACCT-ENTRIES-USED < 1000
+                     ADD 1 TO WS-ACCT-ENTRIES-USED
+                     SET WS-ACCT-IDX TO WS-ACCT-ENTRIES-USED
+                     MOVE TRANCAT-ACCT-ID
+                                       TO WS-ACCT-TBL-ID (WS-ACCT-IDX)
+                     MOVE 0 TO WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX)
+                     MOVE 0 TO WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+                 END-IF
+              WHEN WS-ACCT-TBL-ID (WS-ACCT-IDX) = TRANCAT-ACCT-ID
+                 CONTINUE
+           END-SEARCH
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads one TCATBAL-FILE record in key order and
+      * accumulates its count and balance. Sets WS-TCATBALF-EOF
+      * at end of file.
+      *---------------------------------------------------------------*
+       1100-SUM-TCATBAL-FILE.
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD.
+           IF  TCATBALF-STATUS = '00'
+               ADD 1             TO WS-TCATBAL-COUNT
+               ADD TRAN-CAT-BAL  TO WS-TCATBAL-AMOUNT
+               PERFORM 1070-FIND-OR-ADD-TCATBAL-ACCT
+               ADD TRAN-CAT-BAL
+                  TO WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+           ELSE
+               IF  TCATBALF-STATUS = '10'
+                   MOVE 'Y' TO WS-TCATBALF-EOF
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION BALANCE FILE'
+                   MOVE TCATBALF-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads CBTRN02C's checkpoint record, if one was opened
+      * successfully, and derives the expected posted count
+      * (records processed minus records rejected).
+      *---------------------------------------------------------------*
+       1200-READ-CHECKPOINT.
+           IF  CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF  CHECKPOINT-STATUS = '00'
+                   COMPUTE WS-EXPECTED-COUNT =
+                      CHKPT-TRAN-COUNT - CHKPT-REJECT-COUNT
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the reconciliation report: header, the three
+      * independent totals, the variance line, and a final
+      * status line of RECONCILED or OUT OF BALANCE.
+      *---------------------------------------------------------------*
+       1500-WRITE-RECON-REPORT.
+           MOVE WS-RUN-DATE TO RCN-HDR-RUN-DATE
+           MOVE RCN-PAGE-HEADER TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE RCN-COLUMN-HEADER-1 TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE RCN-BLANK-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           MOVE WS-TRANSACT-COUNT  TO RCN-TRANSACT-COUNT
+           MOVE WS-TRANSACT-AMOUNT TO RCN-TRANSACT-AMOUNT
+           MOVE RCN-TRANSACT-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           MOVE WS-TCATBAL-COUNT  TO RCN-TCATBAL-COUNT
+           MOVE WS-TCATBAL-AMOUNT TO RCN-TCATBAL-AMOUNT
+           MOVE RCN-TCATBAL-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           MOVE WS-EXPECTED-COUNT TO RCN-EXPECTED-COUNT
+           MOVE RCN-EXPECTED-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           MOVE RCN-BLANK-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           MOVE WS-COUNT-VARIANCE  TO RCN-COUNT-VARIANCE
+           MOVE WS-AMOUNT-VARIANCE TO RCN-AMOUNT-VARIANCE
+           MOVE RCN-VARIANCE-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           IF  WS-COUNT-VARIANCE  = 0
+           AND WS-AMOUNT-VARIANCE = 0
+               MOVE 'RECONCILED'      TO RCN-STATUS-TEXT
+           ELSE
+               MOVE 'OUT OF BALANCE'  TO RCN-STATUS-TEXT
+           END-IF
+           MOVE RCN-STATUS-LINE TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Walks the per-account table built during the TRANSACT
+      * and TCATBALF scans, writing one detail line for every
+      * account whose two independently accumulated amounts do
+      * not agree. Confirms each such account is still on
+      * ACCOUNT-FILE, since an account closed/removed between
+      * the two source files posting would otherwise look
+      * identical to a genuine posting variance.
+      *---------------------------------------------------------------*
+       1600-WRITE-ACCT-VARIANCES.
+           MOVE RCN-ACCT-HEADER TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+           MOVE RCN-ACCT-COLUMN-HEADER TO FD-RECONRPT-REC
+           PERFORM 1111-WRITE-RPT-REC
+
+           PERFORM 1610-CHECK-ACCT-ENTRY
+              VARYING WS-ACCT-IDX FROM 1 BY 1
+                 UNTIL WS-ACCT-IDX > WS-ACCT-ENTRIES-USED
+
+           IF  WS-ACCT-VARIANCE-COUNT = 0
+               MOVE RCN-NO-ACCT-VARIANCE-LINE TO FD-RECONRPT-REC
+               PERFORM 1111-WRITE-RPT-REC
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Compares one table entry's TRANSACT and TCATBALF totals.
+      * On a mismatch, looks the account up on ACCOUNT-FILE and
+      * writes a detail line naming the amounts, the variance,
+      * and whether the account was actually found.
+      *---------------------------------------------------------------*
+       1610-CHECK-ACCT-ENTRY.
+           IF  WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX) NOT =
+                  WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+               ADD 1 TO WS-ACCT-VARIANCE-COUNT
+               MOVE WS-ACCT-TBL-ID (WS-ACCT-IDX) TO FD-ACCT-ID
+               READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+                  INVALID KEY
+                     CONTINUE
+               END-READ
+               MOVE WS-ACCT-TBL-ID (WS-ACCT-IDX) TO RCN-ACCT-ID
+               MOVE WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX)
+                                       TO RCN-ACCT-TRANSACT-AMT
+               MOVE WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+                                       TO RCN-ACCT-TCATBAL-AMT
+               COMPUTE RCN-ACCT-VARIANCE-AMT =
+                  WS-ACCT-TBL-TRANSACT-AMT (WS-ACCT-IDX) -
+                  WS-ACCT-TBL-TCATBAL-AMT (WS-ACCT-IDX)
+               IF  ACCTFILE-STATUS = '00'
+                   MOVE 'YES'          TO RCN-ACCT-ON-ACCTFILE
+               ELSE
+                   MOVE 'NOT FOUND'    TO RCN-ACCT-ON-ACCTFILE
+               END-IF
+               MOVE RCN-ACCT-VARIANCE-LINE TO FD-RECONRPT-REC
+               PERFORM 1111-WRITE-RPT-REC
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level single-line WRITE to the report file. Abends
+      * on write failure.
+      *---------------------------------------------------------------*
+       1111-WRITE-RPT-REC.
+           WRITE FD-RECONRPT-REC
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING RECONCILIATION REPORT FILE'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes transaction master sequential input file.
+      *---------------------------------------------------------------*
+       9000-TRANFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes category balance VSAM input file.
+      *---------------------------------------------------------------*
+       9100-TCATBALF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes CBTRN02C's checkpoint input file, if it was
+      * successfully opened.
+      *---------------------------------------------------------------*
+       9200-CHECKPOINT-CLOSE.
+           IF  CHECKPOINT-STATUS = '00'
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes reconciliation report sequential output file.
+      *---------------------------------------------------------------*
+       9300-RECONRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING RECONCILIATION REPORT FILE'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes card cross-reference random input file.
+      *---------------------------------------------------------------*
+       9400-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS-REFERENCE FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account master random input file.
+      *---------------------------------------------------------------*
+       9500-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abnormal program termination via LE CEE3ABD service.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Formats and displays the FILE STATUS code for diagnosis.
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
