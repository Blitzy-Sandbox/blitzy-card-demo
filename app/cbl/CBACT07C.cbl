@@ -0,0 +1,568 @@
+      ******************************************************************
+      * Program     : CBACT07C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Print the account group summary report.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBACT07C - Account Group Summary Report (Batch)
+      *
+      * Reads the disclosure group file (DISCGRP) sequentially first,
+      * building a small in-memory table of one standard interest
+      * rate per distinct ACCT-GROUP-ID (the first DISCGRP entry seen
+      * for that group -- DISCGRP carries one row per group per
+      * transaction type/category, so this is the group's rate for
+      * reference/reporting purposes only, not the per-category rate
+      * CBACT04C applies when posting interest). The 'DEFAULT' group's
+      * rate is kept separately as a fallback for any account whose
+      * ACCT-GROUP-ID has no matching DISCGRP entry.
+      *
+      * Then reads the account master file (ACCTFILE) sequentially
+      * and accumulates account count, current balance, and credit
+      * limit totals into a second in-memory table keyed by
+      * ACCT-GROUP-ID, the same find-or-add table technique CBTRN05C
+      * uses for its merchant category summary. Finally prints one
+      * summary line per account group, with the group's account
+      * count, total and average current balance, total credit
+      * limit, and standard interest rate, plus a grand total line.
+      *
+      * Invoked by: ACCTGRPT.jcl
+      *
+      * Files accessed:
+      *   DISCGRP   - Disclosure group / interest rates (KSDS,
+      *               sequential input)
+      *   ACCTFILE  - Account master (KSDS, sequential input)
+      *   AGSRPT    - Account group summary report output
+      *               (sequential, 132-col)
+      *
+      * Copybooks: CVTRA02Y (disclosure group record), CVACT01Y
+      *            (account record), CVAGS01Y (report line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT07C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DISCGRP-FILE: Disclosure group VSAM KSDS, sequential access
+      *   for a one-time pass building the standard-rate table
+           SELECT DISCGRP-FILE ASSIGN TO DISCGRP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-DISCGRP-KEY
+                  FILE STATUS  IS DISCGRP-STATUS.
+
+      * ACCOUNT-FILE: Account master VSAM KSDS, sequential access --
+      *   same full-file-scan technique CBACT01C uses
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+      * REPORT-FILE: Account group summary report output, sequential
+           SELECT REPORT-FILE ASSIGN TO AGSRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS AGSRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * FD for disclosure group VSAM input (50 bytes)
+       FD  DISCGRP-FILE.
+       01  FD-DISCGRP-REC.
+           05 FD-DISCGRP-KEY.
+              10 FD-DIS-ACCT-GROUP-ID           PIC X(10).
+              10 FD-DIS-TRAN-TYPE-CD            PIC X(02).
+              10 FD-DIS-TRAN-CAT-CD             PIC 9(04).
+           05 FD-DISCGRP-DATA                   PIC X(34).
+
+      * FD for account master VSAM input (300 bytes)
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+      * FD for account group summary report sequential output
+      *   (132 bytes)
+       FD  REPORT-FILE.
+       01  FD-AGSRPT-REC                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * CVTRA02Y: 50-byte disclosure group record
+       COPY CVTRA02Y.
+       01  DISCGRP-STATUS.
+           05  DISCGRP-STAT1        PIC X.
+           05  DISCGRP-STAT2        PIC X.
+
+      * CVACT01Y: 300-byte account master record
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1       PIC X.
+           05  ACCTFILE-STAT2       PIC X.
+
+      * CVAGS01Y: account group summary report print-line formats
+       COPY CVAGS01Y.
+       01  AGSRPT-STATUS.
+           05  AGSRPT-STAT1         PIC X.
+           05  AGSRPT-STAT2         PIC X.
+
+      * In-memory standard-rate table, one entry per distinct
+      *   ACCT-GROUP-ID found in DISCGRP. Built by
+      *   1050-ADD-RATE-ENTRY on the one-time sequential pass; the
+      *   table is small (disclosure groups are a reference list,
+      *   not account volume) so a fixed OCCURS table with a linear
+      *   SEARCH is a natural fit, the same technique CBTRN05C uses
+      *   for its category summary table.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRIES-USED    PIC S9(04) COMP VALUE 0.
+           05 WS-RATE-ENTRY OCCURS 50 TIMES
+                             INDEXED BY WS-RATE-IDX.
+              10 WS-RATE-GROUP-ID     PIC X(10).
+              10 WS-RATE-INT-RATE     PIC S9(04)V99.
+
+      * Fallback rate for any account whose group has no DISCGRP
+      *   entry of its own, taken from the 'DEFAULT' group
+       01 WS-DEFAULT-INT-RATE         PIC S9(04)V99 VALUE 0.
+
+      * In-memory account group summary table, one entry per
+      *   distinct ACCT-GROUP-ID encountered in ACCTFILE. Entries
+      *   are found or added by 2200-FIND-OR-ADD-GROUP.
+       01 WS-GROUP-TABLE.
+           05 WS-GRP-ENTRIES-USED     PIC S9(04) COMP VALUE 0.
+           05 WS-GRP-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-GRP-IDX.
+              10 WS-GRP-ID            PIC X(10).
+              10 WS-GRP-ACCT-COUNT    PIC 9(09) COMP-3 VALUE 0.
+              10 WS-GRP-BAL-TOTAL     PIC S9(11)V99 COMP-3 VALUE 0.
+              10 WS-GRP-CRLIMIT-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+
+      * Report control and grand-total accumulators
+       01 WS-REPORT-VARS.
+           05 WS-RUN-DATE               PIC X(10).
+           05 WS-TOT-ACCT-COUNT         PIC 9(09) COMP-3 VALUE 0.
+           05 WS-TOT-BAL-TOTAL          PIC S9(11)V99 COMP-3 VALUE 0.
+           05 WS-TOT-CRLIMIT-TOTAL      PIC S9(11)V99 COMP-3 VALUE 0.
+
+      * Work area used to print one group's average balance
+       01 WS-AVG-BAL                    PIC S9(10)V99 VALUE 0.
+       01 WS-STD-RATE                   PIC S9(04)V99 VALUE 0.
+
+      * General I/O status and binary conversion fields
+      *   for displaying extended FILE STATUS codes
+       01 IO-STATUS.
+          05 IO-STAT1           PIC X.
+          05 IO-STAT2           PIC X.
+       01 TWO-BYTES-BINARY      PIC 9(4) BINARY.
+       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05 TWO-BYTES-LEFT     PIC X.
+          05 TWO-BYTES-RIGHT    PIC X.
+       01 IO-STATUS-04.
+          05 IO-STATUS-0401     PIC 9      VALUE 0.
+          05 IO-STATUS-0403     PIC 999    VALUE 0.
+
+      * Application result code with 88-level conditions:
+      *   APPL-AOK(0) = success, APPL-EOF(16) = end of file
+       01 APPL-RESULT           PIC S9(9) COMP.
+          88 APPL-AOK                      VALUE 0.
+          88 APPL-EOF                      VALUE 16.
+
+      * End-of-file flags and abend control fields
+       01 END-OF-DISCGRP        PIC X(01)  VALUE 'N'.
+       01 END-OF-ACCTFILE       PIC X(01)  VALUE 'N'.
+       01 ABCODE                PIC S9(9) BINARY.
+       01 TIMING                PIC S9(9) BINARY.
+
+      *****************************************************************
+      * Main control: opens all three files, scans DISCGRP building
+      *   the standard-rate table, scans ACCTFILE accumulating
+      *   group totals, writes the summary report, then closes
+      *   files.
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT07C'.
+           PERFORM 0000-DISCGRP-OPEN.
+           PERFORM 0100-ACCTFILE-OPEN.
+           PERFORM 0200-AGSRPT-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-RUN-DATE
+
+           PERFORM 1000-DISCGRP-GET-NEXT
+
+           PERFORM 1050-ADD-RATE-ENTRY
+              UNTIL END-OF-DISCGRP = 'Y'
+
+           PERFORM 2000-ACCTFILE-GET-NEXT
+
+           PERFORM 2200-FIND-OR-ADD-GROUP
+              UNTIL END-OF-ACCTFILE = 'Y'
+
+           PERFORM 3000-WRITE-SUMMARY-REPORT
+
+           PERFORM 9000-DISCGRP-CLOSE.
+           PERFORM 9100-ACCTFILE-CLOSE.
+           PERFORM 9200-AGSRPT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT07C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Opens disclosure group VSAM for sequential input.
+      *---------------------------------------------------------------*
+       0000-DISCGRP-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT DISCGRP-FILE
+           IF  DISCGRP-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING DISCLOSURE GROUP FILE'
+               MOVE DISCGRP-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens account master VSAM for sequential input.
+      *---------------------------------------------------------------*
+       0100-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens account group summary report for sequential output.
+      *---------------------------------------------------------------*
+       0200-AGSRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  AGSRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT GROUP SUMMARY REPORT'
+               MOVE AGSRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next disclosure group record sequentially.
+      *   Status '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       1000-DISCGRP-GET-NEXT.
+           READ DISCGRP-FILE INTO DIS-GROUP-RECORD.
+           EVALUATE DISCGRP-STATUS
+               WHEN '00'
+                   MOVE 0 TO APPL-RESULT
+               WHEN '10'
+                   MOVE 16 TO APPL-RESULT
+               WHEN OTHER
+                   MOVE 12 TO APPL-RESULT
+           END-EVALUATE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-DISCGRP
+               ELSE
+                   DISPLAY 'ERROR READING DISCLOSURE GROUP FILE'
+                   MOVE DISCGRP-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Adds one rate-table entry the first time a given
+      *   DIS-ACCT-GROUP-ID is seen; later DISCGRP records for the
+      *   same group (different type/category) are skipped, since
+      *   only one representative rate per group is reported here.
+      *   The 'DEFAULT' group's rate is also captured separately as
+      *   the fallback rate. Reads the next DISCGRP record before
+      *   returning.
+      *---------------------------------------------------------------*
+       1050-ADD-RATE-ENTRY.
+           SET WS-RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+              AT END
+                 IF WS-RATE-ENTRIES-USED >= 50
+                     DISPLAY 'RATE TABLE IS FULL'
+                     PERFORM 9999-ABEND-PROGRAM
+                 END-IF
+                 ADD 1 TO WS-RATE-ENTRIES-USED
+                 SET WS-RATE-IDX TO WS-RATE-ENTRIES-USED
+                 MOVE DIS-ACCT-GROUP-ID
+                                     TO WS-RATE-GROUP-ID (WS-RATE-IDX)
+                 MOVE DIS-INT-RATE   TO WS-RATE-INT-RATE (WS-RATE-IDX)
+                 IF DIS-ACCT-GROUP-ID = 'DEFAULT'
+                     MOVE DIS-INT-RATE TO WS-DEFAULT-INT-RATE
+                 END-IF
+              WHEN WS-RATE-GROUP-ID (WS-RATE-IDX) = DIS-ACCT-GROUP-ID
+                 CONTINUE
+           END-SEARCH
+
+           PERFORM 1000-DISCGRP-GET-NEXT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the next account master record sequentially.
+      *   Status '00' = success, '10' = EOF.
+      *---------------------------------------------------------------*
+       2000-ACCTFILE-GET-NEXT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD.
+           EVALUATE ACCTFILE-STATUS
+               WHEN '00'
+                   MOVE 0 TO APPL-RESULT
+               WHEN '10'
+                   MOVE 16 TO APPL-RESULT
+               WHEN OTHER
+                   MOVE 12 TO APPL-RESULT
+           END-EVALUATE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-ACCTFILE
+               ELSE
+                   DISPLAY 'ERROR READING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * For the current account, searches the group summary table
+      *   for a matching ACCT-GROUP-ID. When found, adds this
+      *   account into that entry's count and totals. When not
+      *   found, adds a new table entry. Reads the next account
+      *   before returning.
+      *---------------------------------------------------------------*
+       2200-FIND-OR-ADD-GROUP.
+           SET WS-GRP-IDX TO 1
+           SEARCH WS-GRP-ENTRY
+              AT END
+                 IF WS-GRP-ENTRIES-USED >= 50
+                     DISPLAY 'ACCOUNT GROUP SUMMARY TABLE IS FULL'
+                     PERFORM 9999-ABEND-PROGRAM
+                 END-IF
+                 ADD 1 TO WS-GRP-ENTRIES-USED
+                 SET WS-GRP-IDX TO WS-GRP-ENTRIES-USED
+                 MOVE ACCT-GROUP-ID  TO WS-GRP-ID (WS-GRP-IDX)
+                 MOVE 1              TO WS-GRP-ACCT-COUNT (WS-GRP-IDX)
+                 MOVE ACCT-CURR-BAL  TO WS-GRP-BAL-TOTAL (WS-GRP-IDX)
+                 MOVE ACCT-CREDIT-LIMIT
+                                  TO WS-GRP-CRLIMIT-TOTAL (WS-GRP-IDX)
+              WHEN WS-GRP-ID (WS-GRP-IDX) = ACCT-GROUP-ID
+                 ADD 1 TO WS-GRP-ACCT-COUNT (WS-GRP-IDX)
+                 ADD ACCT-CURR-BAL TO WS-GRP-BAL-TOTAL (WS-GRP-IDX)
+                 ADD ACCT-CREDIT-LIMIT
+                                  TO WS-GRP-CRLIMIT-TOTAL (WS-GRP-IDX)
+           END-SEARCH
+
+           ADD 1 TO WS-TOT-ACCT-COUNT
+           ADD ACCT-CURR-BAL     TO WS-TOT-BAL-TOTAL
+           ADD ACCT-CREDIT-LIMIT TO WS-TOT-CRLIMIT-TOTAL
+
+           PERFORM 2000-ACCTFILE-GET-NEXT
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the summary report: page header, column headers, one
+      *   detail line per group table entry (in the order
+      *   encountered), then the grand total line.
+      *---------------------------------------------------------------*
+       3000-WRITE-SUMMARY-REPORT.
+           MOVE WS-RUN-DATE TO AGS-HDR-RUN-DATE
+           MOVE AGS-PAGE-HEADER TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+           MOVE AGS-COLUMN-HEADER-1 TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+           MOVE AGS-COLUMN-HEADER-2 TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+
+           PERFORM 3200-WRITE-GROUP-LINE
+              VARYING WS-GRP-IDX FROM 1 BY 1
+              UNTIL WS-GRP-IDX > WS-GRP-ENTRIES-USED
+
+           MOVE AGS-BLANK-LINE TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+
+           MOVE WS-TOT-ACCT-COUNT    TO AGS-TOT-ACCT-COUNT
+           MOVE WS-TOT-BAL-TOTAL     TO AGS-TOT-TOTAL-BAL
+           MOVE WS-TOT-CRLIMIT-TOTAL TO AGS-TOT-TOTAL-CRLIMIT
+           MOVE AGS-GRAND-TOTAL-LINE TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats and writes one group detail line from table entry
+      *   WS-GRP-IDX, looking up its standard rate from the rate
+      *   table (falling back to WS-DEFAULT-INT-RATE when the group
+      *   has no DISCGRP entry of its own).
+      *---------------------------------------------------------------*
+       3200-WRITE-GROUP-LINE.
+           COMPUTE WS-AVG-BAL =
+              WS-GRP-BAL-TOTAL (WS-GRP-IDX)
+              / WS-GRP-ACCT-COUNT (WS-GRP-IDX)
+
+           MOVE WS-DEFAULT-INT-RATE TO WS-STD-RATE
+           SET WS-RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-RATE-GROUP-ID (WS-RATE-IDX)
+                                          = WS-GRP-ID (WS-GRP-IDX)
+                 MOVE WS-RATE-INT-RATE (WS-RATE-IDX) TO WS-STD-RATE
+           END-SEARCH
+
+           MOVE WS-GRP-ID (WS-GRP-IDX)         TO AGS-DTL-GROUP-ID
+           MOVE WS-GRP-ACCT-COUNT (WS-GRP-IDX) TO AGS-DTL-ACCT-COUNT
+           MOVE WS-GRP-BAL-TOTAL (WS-GRP-IDX)  TO AGS-DTL-TOTAL-BAL
+           MOVE WS-AVG-BAL                     TO AGS-DTL-AVG-BAL
+           MOVE WS-GRP-CRLIMIT-TOTAL (WS-GRP-IDX)
+                                                TO AGS-DTL-TOTAL-CRLIMIT
+           MOVE WS-STD-RATE                    TO AGS-DTL-STD-RATE
+           MOVE AGS-DETAIL-LINE TO FD-AGSRPT-REC
+           PERFORM 3900-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level write routine for one report line. Abends on any
+      *   non-zero FILE STATUS.
+      *---------------------------------------------------------------*
+       3900-WRITE-REPORT-REC.
+           WRITE FD-AGSRPT-REC
+           IF  AGSRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING ACCOUNT GROUP SUMMARY REPORT'
+               MOVE AGSRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes disclosure group VSAM input file.
+      *---------------------------------------------------------------*
+       9000-DISCGRP-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE DISCGRP-FILE
+           IF  DISCGRP-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING DISCLOSURE GROUP FILE'
+               MOVE DISCGRP-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account master VSAM input file.
+      *---------------------------------------------------------------*
+       9100-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes account group summary report sequential output file.
+      *---------------------------------------------------------------*
+       9200-AGSRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  AGSRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT GROUP SUMMARY REPORT'
+               MOVE AGSRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Abnormal program termination via LE CEE3ABD service.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Formats and displays the FILE STATUS code for diagnosis.
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
