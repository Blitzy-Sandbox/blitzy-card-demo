@@ -86,11 +86,39 @@
          05  WS-RETURN-FLAG                        PIC X(1).                    
            88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.            
            88  WS-RETURN-FLAG-ON                   VALUE '1'.                   
-         05  WS-PFK-FLAG                           PIC X(1).                    
-           88  PFK-VALID                           VALUE '0'.                   
-           88  PFK-INVALID                         VALUE '1'.                   
-      * Only ENTER and PF3 are valid AID keys for this
-      * screen. Any other key defaults to ENTER.
+         05  WS-PFK-FLAG                           PIC X(1).
+           88  PFK-VALID                           VALUE '0'.
+           88  PFK-INVALID                         VALUE '1'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by 0100-CHECK-SESSION-
+      * IDLE (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      * Only ENTER, PF3, and PF4 are valid AID keys for
+      * this screen. Any other key defaults to ENTER.
+      * PF4 toggles full-vs-masked display of the card
+      * number (PCI masking) -- see CA-CARD-REVEAL-FLG.
+      ******************************************************************
+      * PCI card-number masking / reveal-audit variables
+      ******************************************************************
+      * AUDITLOG VSAM KSDS file name and next-AUD-ID work
+      * area, same next-key pattern COUSR01C uses for its
+      * own audit records.
+         05 WS-AUDITLOG-FILE                       PIC X(08)
+                                                   VALUE 'AUDITLOG'.
+         05 WS-AUD-ID-N                             PIC 9(16)
+                                                   VALUE ZEROS.
       ******************************************************************        
       * Output edits                                                            
       ******************************************************************        
@@ -129,9 +157,16 @@
       * ACCT-ID (11 bytes) = alternate index key.
            10  WS-CARD-RID-CARDNUM                 PIC X(16).                   
            10  WS-CARD-RID-ACCT-ID                 PIC 9(11).                   
-           10  WS-CARD-RID-ACCT-ID-X REDEFINES                                  
-                  WS-CARD-RID-ACCT-ID              PIC X(11).                   
-         05  WS-FILE-ERROR-MESSAGE.                                             
+           10  WS-CARD-RID-ACCT-ID-X REDEFINES
+                  WS-CARD-RID-ACCT-ID              PIC X(11).
+      * WS-CARD-RELATIONSHIP-TXT: cardholder relationship
+      * label looked up from CARDXREF for display on this
+      * screen. Blank when the xref lookup fails, so a
+      * missing decorational value never blocks the rest
+      * of the card detail display.
+         05  WS-CARD-RELATIONSHIP-TXT              PIC X(20)
+                                                    VALUE SPACES.
+         05  WS-FILE-ERROR-MESSAGE.
       * WS-FILE-ERROR-MESSAGE builds: 'File Error: <op>
       * on <file> returned RESP <code>,RESP2 <code>'.
            10  FILLER                              PIC X(12)                    
@@ -230,8 +265,10 @@
                                                    VALUE 'COMEN1A'.             
           05 LIT-CARDFILENAME                      PIC X(8)                     
                                                    VALUE 'CARDDAT '.            
-          05 LIT-CARDFILENAME-ACCT-PATH            PIC X(8)                     
-                                                   VALUE 'CARDAIX '.            
+          05 LIT-CARDFILENAME-ACCT-PATH            PIC X(8)
+                                                   VALUE 'CARDAIX '.
+          05 LIT-XREFFILENAME                       PIC X(8)
+                                                   VALUE 'CARDXREF'.
       ******************************************************************        
       *Other common working storage Variables                                   
       ******************************************************************        
@@ -249,10 +286,17 @@
       * PGM-CONTEXT flag, and account/card carry-
       * forward. See app/cpy/COCOM01Y.cpy
                                                                                 
-       01 WS-THIS-PROGCOMMAREA.                                                 
-          05 CA-CALL-CONTEXT.                                                   
-             10 CA-FROM-PROGRAM                    PIC X(08).                   
-             10 CA-FROM-TRANID                     PIC X(04).                   
+       01 WS-THIS-PROGCOMMAREA.
+          05 CA-CALL-CONTEXT.
+             10 CA-FROM-PROGRAM                    PIC X(08).
+             10 CA-FROM-TRANID                     PIC X(04).
+      * Full-card-number reveal flag (PCI masking),
+      * persisted across pseudo-conversational turns so
+      * PF4 toggling survives the next CICS RETURN/task.
+             10 CA-CARD-REVEAL-FLG                 PIC X(01)
+                                                   VALUE 'N'.
+               88 CA-CARD-IS-REVEALED                VALUE 'Y'.
+               88 CA-CARD-IS-MASKED                  VALUE 'N'.
       * WS-THIS-PROGCOMMAREA holds local call context
       * (calling program and transaction) appended
       * beyond the shared CARDDEMO-COMMAREA.
@@ -311,13 +355,22 @@
       * CARD-EMBOSSED-NAME(50), CARD-EXPIRAION-DATE(10),
       * CARD-ACTIVE-STATUS(1). See app/cpy/CVACT02Y.cpy
                                                                                 
-      *CARD XREF LAYOUT                                                         
-      *COPY CVACT03Y.                                                           
+      *CARD XREF LAYOUT
+       COPY CVACT03Y.
+      * CVACT03Y: 50-byte CARD-XREF-RECORD -- read by card
+      * number to get XREF-RELATIONSHIP-CD for this screen's
+      * cardholder-relationship display. See app/cpy/CVACT03Y.cpy
                                                                                 
-      *CUSTOMER LAYOUT                                                          
-       COPY CVCUS01Y.                                                           
+      *CUSTOMER LAYOUT
+       COPY CVCUS01Y.
       * CVCUS01Y: 500-byte customer record layout.
       * Included for potential cross-entity lookups.
+
+      *Security audit trail record layout (AUDITLOG)
+       COPY CSAUD01Y.
+      * CSAUD01Y: AUDIT-RECORD -- one 'R' (reveal) record
+      * is written each time the user unmasks the full PCI
+      * card number on this screen. See app/cpy/CSAUD01Y.cpy
                                                                                 
       *----------------------------------------------------------------*
       * LINKAGE SECTION: receives DFHCOMMAREA from CICS.
@@ -372,31 +425,39 @@
            ELSE                                                                 
               MOVE DFHCOMMAREA (1:LENGTH OF CARDDEMO-COMMAREA)  TO              
                                 CARDDEMO-COMMAREA                               
-              MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:                 
-                               LENGTH OF WS-THIS-PROGCOMMAREA ) TO              
-                                WS-THIS-PROGCOMMAREA                            
-           END-IF                                                               
+              MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:
+                               LENGTH OF WS-THIS-PROGCOMMAREA ) TO
+                                WS-THIS-PROGCOMMAREA
+      *****************************************************************
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *****************************************************************
+              PERFORM 0100-CHECK-SESSION-IDLE
+                 THRU 0100-CHECK-SESSION-IDLE-EXIT
+           END-IF
       * If first invocation or from main menu without
       * reenter context, clears COMMAREA. Otherwise
       * restores the shared CARDDEMO-COMMAREA and local
       * call-context from DFHCOMMAREA passed by CICS.
-      *****************************************************************         
-      * Remap PFkeys as needed.                                                 
+      *****************************************************************
+      * Remap PFkeys as needed.
       * Store the Mapped PF Key                                                 
       *****************************************************************         
            PERFORM YYYY-STORE-PFKEY                                             
               THRU YYYY-STORE-PFKEY-EXIT                                        
       * YYYY-STORE-PFKEY (CSSTRPFY copybook) maps the
       * EIBAID byte to CCARD-AID-* 88-level conditions.
-      *****************************************************************         
-      * Check the AID to see if its valid at this point               *         
-      * F3 - Exit                                                               
-      * Enter show screen again                                                 
-      *****************************************************************         
-           SET PFK-INVALID TO TRUE                                              
-           IF CCARD-AID-ENTER OR                                                
-              CCARD-AID-PFK03                                                   
-              SET PFK-VALID TO TRUE                                             
+      *****************************************************************
+      * Check the AID to see if its valid at this point               *
+      * F3 - Exit
+      * F4 - Toggle full/masked card number display (PCI)
+      * Enter show screen again
+      *****************************************************************
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              CCARD-AID-PFK04
+              SET PFK-VALID TO TRUE
            END-IF                                                               
                                                                                 
            IF PFK-INVALID                                                       
@@ -444,18 +505,53 @@
                    END-EXEC                                                     
       * EXEC CICS XCTL transfers control with COMMAREA
       * to the target program. This task ends.
-      ******************************************************************        
-      *            COMING FROM CREDIT CARD LIST SCREEN                          
-      *            SELECTION CRITERIA ALREADY VALIDATED                         
-      ******************************************************************        
-              WHEN CDEMO-PGM-ENTER                                              
-               AND CDEMO-FROM-PROGRAM  EQUAL LIT-CCLISTPGM                      
+      ******************************************************************
+      *            TOGGLE PCI CARD-NUMBER MASKING (PF4)
+      ******************************************************************
+              WHEN CCARD-AID-PFK04
+      * PF4: toggles the card number between masked (the
+      * default) and fully revealed. Revealing is logged
+      * to AUDITLOG; re-masking is not (it is not a PCI
+      * exposure event). Re-processes the same search
+      * criteria already on screen, same as a plain
+      * re-entry, so the card detail redisplays with the
+      * new masking state applied.
+                   IF CA-CARD-IS-REVEALED
+                      SET CA-CARD-IS-MASKED    TO TRUE
+                   ELSE
+                      SET CA-CARD-IS-REVEALED  TO TRUE
+                      PERFORM 9500-WRITE-REVEAL-AUDIT
+                         THRU 9500-WRITE-REVEAL-AUDIT-EXIT
+                   END-IF
+                   PERFORM 2000-PROCESS-INPUTS
+                      THRU 2000-PROCESS-INPUTS-EXIT
+                   IF INPUT-ERROR
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   ELSE
+                      PERFORM 9000-READ-DATA
+                         THRU 9000-READ-DATA-EXIT
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   END-IF
+      ******************************************************************
+      *            COMING FROM CREDIT CARD LIST SCREEN
+      *            SELECTION CRITERIA ALREADY VALIDATED
+      ******************************************************************
+              WHEN CDEMO-PGM-ENTER
+               AND CDEMO-FROM-PROGRAM  EQUAL LIT-CCLISTPGM
       * From card list (COCRDLIC): account and card
       * numbers are pre-validated. Copies them from
       * COMMAREA, reads card record, sends the map.
-                   SET INPUT-OK TO TRUE                                         
-                   MOVE CDEMO-ACCT-ID       TO CC-ACCT-ID-N                     
-                   MOVE CDEMO-CARD-NUM      TO CC-CARD-NUM-N                    
+      * A fresh card lookup always starts masked -- the
+      * PF4 reveal flag does not carry over from whatever
+      * card was previously displayed.
+                   SET CA-CARD-IS-MASKED    TO TRUE
+                   SET INPUT-OK TO TRUE
+                   MOVE CDEMO-ACCT-ID       TO CC-ACCT-ID-N
+                   MOVE CDEMO-CARD-NUM      TO CC-CARD-NUM-N
                    PERFORM 9000-READ-DATA                                       
                       THRU 9000-READ-DATA-EXIT                                  
                    PERFORM 1000-SEND-MAP                                        
@@ -534,11 +630,60 @@
       * this task. Next user input starts a new task
       * with the saved COMMAREA restored.
            .                                                                    
-       0000-MAIN-EXIT.                                                          
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       1000-SEND-MAP.                                                           
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 0100-CHECK-SESSION-IDLE: forces an idle session back to
+      * sign-on instead of resuming the requested action. Compares
+      * today's date/time against the CDEMO-LAST-ACTIVITY-DT/TM
+      * stamp this program (or whichever program ran before it)
+      * left in the COMMAREA on the prior task, then re-stamps it
+      * to now so the next task has a fresh baseline.
+      ****************************************************************
+       0100-CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES              TO CARDDEMO-COMMAREA
+              SET  CDEMO-PGM-ENTER     TO TRUE
+              EXEC CICS XCTL
+                        PROGRAM ('COSGN00C')
+                        COMMAREA(CARDDEMO-COMMAREA)
+              END-EXEC
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       0100-CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+       1000-SEND-MAP.
       * 1000-SEND-MAP: orchestrates screen output by
       * calling init, variable setup, attribute setup,
       * and the actual CICS SEND MAP in sequence.
@@ -609,11 +754,22 @@
                  MOVE CC-ACCT-ID   TO ACCTSIDO OF CCRDSLAO                      
               END-IF                                                            
                                                                                 
-              IF CDEMO-CARD-NUM = 0                                             
-                MOVE LOW-VALUES   TO CARDSIDO OF CCRDSLAO                       
-              ELSE                                                              
-                MOVE CC-CARD-NUM  TO CARDSIDO OF CCRDSLAO                       
-              END-IF                                                            
+              IF CDEMO-CARD-NUM = 0
+                MOVE LOW-VALUES   TO CARDSIDO OF CCRDSLAO
+              ELSE
+      * PCI masking: the full 16-digit card number is
+      * shown only when the user has toggled it on via
+      * PF4 (CA-CARD-IS-REVEALED); otherwise only the
+      * last 4 digits are shown, same masking style as
+      * the SSN/government-ID masking on COACTVWC.
+                IF CA-CARD-IS-REVEALED
+                   MOVE CC-CARD-NUM  TO CARDSIDO OF CCRDSLAO
+                ELSE
+                   STRING 'XXXXXXXXXXXX'     DELIMITED BY SIZE
+                          CC-CARD-NUM(13:4)  DELIMITED BY SIZE
+                          INTO CARDSIDO OF CCRDSLAO
+                END-IF
+              END-IF
                                                                                 
               IF FOUND-CARDS-FOR-ACCOUNT                                        
                  MOVE CARD-EMBOSSED-NAME                                        
@@ -626,10 +782,14 @@
                  MOVE CARD-EXPIRY-YEAR  TO EXPYEARO OF CCRDSLAO                 
                                                                                 
                  MOVE CARD-ACTIVE-STATUS TO CRDSTCDO OF CCRDSLAO                
+
+                 MOVE WS-CARD-RELATIONSHIP-TXT
+                                        TO CRDROLEO OF CCRDSLAO
       * Field mapping: CARD-EMBOSSED-NAME -> CRDNAMEO,
       * CARD-EXPIRY-MONTH -> EXPMONO,
       * CARD-EXPIRY-YEAR -> EXPYEARO,
-      * CARD-ACTIVE-STATUS -> CRDSTCDO.
+      * CARD-ACTIVE-STATUS -> CRDSTCDO,
+      * WS-CARD-RELATIONSHIP-TXT -> CRDROLEO.
               END-IF                                                            
             END-IF                                                              
                                                                                 
@@ -906,17 +1066,22 @@
            EXIT                                                                 
            .                                                                    
                                                                                 
-       9000-READ-DATA.                                                          
+       9000-READ-DATA.
       * 9000-READ-DATA: delegates to the appropriate
       * VSAM read routine to fetch the card record.
-                                                                                
-           PERFORM 9100-GETCARD-BYACCTCARD                                      
-              THRU 9100-GETCARD-BYACCTCARD-EXIT                                 
-           .                                                                    
-                                                                                
-       9000-READ-DATA-EXIT.                                                     
-           EXIT                                                                 
-           .                                                                    
+
+           PERFORM 9100-GETCARD-BYACCTCARD
+              THRU 9100-GETCARD-BYACCTCARD-EXIT
+
+           IF FOUND-CARDS-FOR-ACCOUNT
+              PERFORM 9200-GETXREF-BYCARDNUM
+                 THRU 9200-GETXREF-BYCARDNUM-EXIT
+           END-IF
+           .
+
+       9000-READ-DATA-EXIT.
+           EXIT
+           .
                                                                                 
        9100-GETCARD-BYACCTCARD.                                                 
       * 9100-GETCARD-BYACCTCARD: reads CARDDAT VSAM
@@ -1010,13 +1175,166 @@
       * NOTFND: account not in card cross-reference.
       * OTHER: builds formatted file error message.
            .                                                                    
-       9150-GETCARD-BYACCT-EXIT.                                                
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-                                                                                
-      *****************************************************************         
-      * Display Long text and exit                                    *         
+       9150-GETCARD-BYACCT-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9200-GETXREF-BYCARDNUM
+      *----------------------------------------------------------------*
+      * Reads CARDXREF by card number (its primary key) to pick up
+      * XREF-RELATIONSHIP-CD for the just-displayed card, and
+      * translates it into the WS-CARD-RELATIONSHIP-TXT label shown
+      * on this screen. This is a decorational lookup only -- a
+      * missing or unreadable xref record leaves the label blank
+      * rather than failing the whole card display, since the card
+      * itself already read successfully.
+       9200-GETXREF-BYCARDNUM.
+           MOVE SPACES TO WS-CARD-RELATIONSHIP-TXT
+
+           EXEC CICS READ
+                FILE      (LIT-XREFFILENAME)
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+              EVALUATE TRUE
+                  WHEN XREF-RELATIONSHIP-PRIMARY
+                     MOVE 'PRIMARY CARDHOLDER'
+                                            TO WS-CARD-RELATIONSHIP-TXT
+                  WHEN XREF-RELATIONSHIP-AUTH-USER
+                     MOVE 'AUTHORIZED USER'
+                                            TO WS-CARD-RELATIONSHIP-TXT
+                  WHEN XREF-RELATIONSHIP-JOINT
+                     MOVE 'JOINT ACCOUNTHOLDER'
+                                            TO WS-CARD-RELATIONSHIP-TXT
+                  WHEN OTHER
+                     MOVE 'PRIMARY CARDHOLDER'
+                                            TO WS-CARD-RELATIONSHIP-TXT
+              END-EVALUATE
+           END-IF
+           .
+       9200-GETXREF-BYCARDNUM-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                    9500-WRITE-REVEAL-AUDIT
+      *----------------------------------------------------------------*
+      * Write one 'R' (reveal) record to the AUDITLOG VSAM KSDS when
+      * the user unmasks the full PCI card number. Generates the
+      * next AUD-ID using the same browse-to-end pattern COUSR01C
+      * uses for its own audit records.
+       9500-WRITE-REVEAL-AUDIT.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM 9510-STARTBR-AUDITLOG-FILE
+              THRU 9510-STARTBR-AUDITLOG-FILE-EXIT
+           PERFORM 9520-READPREV-AUDITLOG-FILE
+              THRU 9520-READPREV-AUDITLOG-FILE-EXIT
+           PERFORM 9530-ENDBR-AUDITLOG-FILE
+              THRU 9530-ENDBR-AUDITLOG-FILE-EXIT
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           SET AUD-ACTION-REVEAL  TO TRUE
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE LIT-THISPGM       TO AUD-PGM-NAME
+           STRING 'Card ending '   DELIMITED BY SIZE
+                  CC-CARD-NUM(13:4) DELIMITED BY SIZE
+                  ' revealed'      DELIMITED BY SIZE
+                  INTO AUD-DESC
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+      * Not fatal to the card-number reveal already displayed --
+      * log and carry on the same way CONVERT-AUTH-HOLD-RECORD in
+      * COTRN02C.cbl does for a non-fatal file-write failure.
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF
+           .
+       9500-WRITE-REVEAL-AUDIT-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9510-STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       9510-STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9510-STARTBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9520-READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       9520-READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF
+           .
+       9520-READPREV-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9530-ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       9530-ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9530-ENDBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+
+      *****************************************************************
+      * Display Long text and exit                                    *
       * This is primarily for debugging and should not be used in     *         
       * regular course                                                *         
       *****************************************************************         
