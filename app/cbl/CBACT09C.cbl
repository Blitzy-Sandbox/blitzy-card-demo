@@ -0,0 +1,598 @@
+      ******************************************************************
+      * Program     : CBACT09C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Year-end 1099-style interest tax summary report.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * CBACT09C - Year-End Interest Tax Summary Report (Batch)
+      *
+      * Reads the transaction master file (TRANFILE) sequentially,
+      * the same technique CBTRN05C uses for its merchant category
+      * summary, and selects only the system-generated interest
+      * postings CBACT04C's 1300-B-WRITE-TX writes every cycle
+      * (TRAN-TYPE-CD '01', TRAN-CAT-CD 0005) whose origination
+      * year matches the tax year supplied via PARM-DATE. Each
+      * qualifying transaction's card number is resolved to its
+      * owning customer through XREFFILE (random read by card
+      * number, the same primary key CBACT04C's XREF-FILE uses),
+      * then CUSTFILE (random read by customer ID) supplies the
+      * name for the report. Interest is accumulated per customer
+      * across every account/card that customer holds, using the
+      * same find-or-add in-memory table technique CBTRN05C uses
+      * for its type/category table, and printed as one summary
+      * line per customer plus a grand total.
+      *
+      * Files accessed:
+      *   TRANFILE  - Transaction master (sequential input)
+      *   XREFFILE  - Card cross-reference (KSDS, random read by
+      *               card number)
+      *   CUSTFILE  - Customer master (KSDS, random read by
+      *               customer ID)
+      *   TAXRPT    - Year-end tax summary report output
+      *               (sequential, 132-col)
+      *
+      * Receives PARM-DATE via JCL PARM; PARM-DATE(1:4) is taken
+      * as the tax year to summarize, the same way CBACT05C and
+      * CBACT06C treat PARM-DATE as their as-of run date.
+      *
+      * Copybooks: CVTRA05Y (transaction record), CVACT03Y
+      *            (cross-reference record), CVCUS01Y (customer
+      *            record), CVTAX01Y (report line formats)
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT09C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * TRANSACT-FILE: Posted transaction master VSAM KSDS,
+      *   sequential access - same technique CBTRN05C uses
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+      * XREF-FILE: Card cross-reference VSAM KSDS, random read
+      *   by its primary key (card number) -- the same key
+      *   CBACT04C's XREF-FILE is defined on.
+           SELECT XREF-FILE ASSIGN TO XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+      * CUSTOMER-FILE: Customer master VSAM KSDS, random read
+      *   by customer ID.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CUST-ID
+                  FILE STATUS  IS CUSTFILE-STATUS.
+
+      * REPORT-FILE: Output report, sequential 132-char lines
+           SELECT REPORT-FILE ASSIGN TO TAXRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TAXRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      * Transaction master - 350-byte record: data(304),
+      *   process timestamp(26), filler(20)
+       FD  TRANSACT-FILE.
+       01 FD-TRANFILE-REC.
+          05 FD-TRANS-DATA      PIC X(304).
+          05 FD-TRAN-PROC-TS    PIC X(26).
+          05 FD-FILLER          PIC X(20).
+
+      * Card cross-reference - 50-byte record: card number key
+      *   plus customer/account foreign keys
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-CUST-NUM                  PIC 9(09).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-FILLER                    PIC X(14).
+
+      * Customer master - 500-byte record: customer ID key
+      *   plus demographic/financial data
+       FD  CUSTOMER-FILE.
+       01  FD-CUSTFILE-REC.
+           05 FD-CUST-ID                        PIC 9(09).
+           05 FD-CUST-DATA                      PIC X(491).
+
+      * Report output - 132-byte standard print line width
+       FD  REPORT-FILE.
+       01 FD-TAXRPT-REC         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * Include 350-byte transaction record layout
+      * See app/cpy/CVTRA05Y.cpy for field definitions
+       COPY CVTRA05Y.
+       01 TRANFILE-STATUS.
+          05 TRANFILE-STAT1     PIC X.
+          05 TRANFILE-STAT2     PIC X.
+
+      * Include 50-byte card cross-reference record layout
+      * See app/cpy/CVACT03Y.cpy for field definitions
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+      * Include 500-byte customer master record layout
+      * See app/cpy/CVCUS01Y.cpy for field definitions
+       COPY CVCUS01Y.
+       01  CUSTFILE-STATUS.
+           05  CUSTFILE-STAT1      PIC X.
+           05  CUSTFILE-STAT2      PIC X.
+
+      * Include report format structures: headers, detail
+      * line, grand total (CVTAX01Y.cpy)
+       COPY CVTAX01Y.
+       01 TAXRPT-STATUS.
+           05 TAXRPT-STAT1     PIC X.
+           05 TAXRPT-STAT2     PIC X.
+
+      * Interest posting selection constants -- the same type/
+      * category CBACT04C's 1300-B-WRITE-TX stamps onto every
+      * interest transaction it generates.
+       01  WS-INTEREST-TYPE-CD          PIC X(02) VALUE '01'.
+       01  WS-INTEREST-CAT-CD           PIC 9(04) VALUE 0005.
+
+      * In-memory summary table, one entry per distinct customer
+      *   with a qualifying interest posting this run. Entries
+      *   are found or added by 1200-FIND-OR-ADD-CUSTOMER, the
+      *   same find-or-add table technique CBTRN05C uses for its
+      *   type/category table.
+       01 WS-CUSTOMER-TABLE.
+           05 WS-CUST-ENTRIES-USED    PIC S9(04) COMP VALUE 0.
+           05 WS-CUST-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WS-CUST-IDX.
+              10 WS-CUST-TBL-ID        PIC 9(09).
+              10 WS-CUST-TBL-NAME      PIC X(28).
+              10 WS-CUST-TBL-INTEREST  PIC S9(09)V99 VALUE 0.
+
+      * Report control and grand-total accumulators
+       01 WS-REPORT-VARS.
+           05 WS-TAX-YEAR               PIC X(04).
+           05 WS-TOTAL-INTEREST         PIC S9(09)V99 VALUE 0.
+
+      * General I/O status and binary conversion fields
+      *   for displaying extended FILE STATUS codes
+       01 IO-STATUS.
+          05 IO-STAT1           PIC X.
+          05 IO-STAT2           PIC X.
+       01 TWO-BYTES-BINARY      PIC 9(4) BINARY.
+       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05 TWO-BYTES-LEFT     PIC X.
+          05 TWO-BYTES-RIGHT    PIC X.
+       01 IO-STATUS-04.
+          05 IO-STATUS-0401     PIC 9      VALUE 0.
+          05 IO-STATUS-0403     PIC 999    VALUE 0.
+
+      * Application result code with 88-level conditions:
+      *   APPL-AOK(0) = success, APPL-EOF(16) = end of file
+       01 APPL-RESULT           PIC S9(9) COMP.
+          88 APPL-AOK                      VALUE 0.
+          88 APPL-EOF                      VALUE 16.
+
+      * End-of-file flag and abend control fields
+       01 END-OF-FILE           PIC X(01)  VALUE 'N'.
+       01 ABCODE                PIC S9(9) BINARY.
+       01 TIMING                PIC S9(9) BINARY.
+
+       LINKAGE SECTION.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-DATE           PIC X(10).
+
+      *****************************************************************
+      * Main control: opens all four files, reads the transaction
+      *   master to completion accumulating per-customer interest
+      *   totals for postings in the PARM-DATE tax year, writes
+      *   the summary report, then closes files.
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT09C'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0100-XREFFILE-OPEN.
+           PERFORM 0200-CUSTFILE-OPEN.
+           PERFORM 0300-TAXRPT-OPEN.
+
+           MOVE PARM-DATE(1:4) TO WS-TAX-YEAR
+
+           PERFORM 1000-TRANFILE-GET-NEXT
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               PERFORM 1200-EVALUATE-TRANSACTION
+               PERFORM 1000-TRANFILE-GET-NEXT
+           END-PERFORM
+
+           PERFORM 1500-WRITE-SUMMARY-REPORT
+
+           PERFORM 9000-TRANFILE-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-CUSTFILE-CLOSE.
+           PERFORM 9300-TAXRPT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT09C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+      * Reads next sequential record from TRANSACT-FILE into
+      *   TRAN-RECORD. Sets END-OF-FILE on status '10' (EOF).
+      *   Abends via 9999 on any other I/O error.
+       1000-TRANFILE-GET-NEXT.
+           READ TRANSACT-FILE INTO TRAN-RECORD.
+
+           EVALUATE TRANFILE-STATUS
+             WHEN '00'
+                 MOVE 0 TO APPL-RESULT
+             WHEN '10'
+                 MOVE 16 TO APPL-RESULT
+             WHEN OTHER
+                 MOVE 12 TO APPL-RESULT
+           END-EVALUATE
+
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              IF APPL-EOF
+                 MOVE 'Y' TO END-OF-FILE
+              ELSE
+                 DISPLAY 'ERROR READING TRANSACTION FILE'
+                 MOVE TRANFILE-STATUS TO IO-STATUS
+                 PERFORM 9910-DISPLAY-IO-STATUS
+                 PERFORM 9999-ABEND-PROGRAM
+              END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Filters the current transaction to interest postings
+      *   (TRAN-TYPE-CD '01' / TRAN-CAT-CD 0005) whose origination
+      *   timestamp falls in the PARM-DATE tax year, resolves the
+      *   owning customer, and accumulates the amount.
+       1200-EVALUATE-TRANSACTION.
+           IF TRAN-TYPE-CD OF TRAN-RECORD = WS-INTEREST-TYPE-CD
+              AND TRAN-CAT-CD OF TRAN-RECORD = WS-INTEREST-CAT-CD
+              AND TRAN-ORIG-TS(1:4) = WS-TAX-YEAR
+               PERFORM 1210-LOOKUP-XREF
+               IF APPL-AOK
+                   PERFORM 1220-LOOKUP-CUSTOMER
+                   IF APPL-AOK
+                       PERFORM 1230-FIND-OR-ADD-CUSTOMER
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Resolves the transaction's card number to its owning
+      *   customer via XREFFILE. A card with no cross-reference on
+      *   file is skipped rather than abending the whole run -- an
+      *   orphan xref is CBACT03C's problem to flag, not this
+      *   report's to fail on.
+       1210-LOOKUP-XREF.
+           MOVE TRAN-CARD-NUM OF TRAN-RECORD TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                 DISPLAY 'NO XREF FOR CARD : ' TRAN-CARD-NUM OF
+                                                TRAN-RECORD
+           END-READ
+
+           IF XREFFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Reads the customer master by XREF-CUST-ID for the report
+      *   name. A dangling customer pointer is likewise skipped
+      *   rather than abending.
+       1220-LOOKUP-CUSTOMER.
+           MOVE XREF-CUST-ID TO FD-CUST-ID
+           READ CUSTOMER-FILE INTO CUSTOMER-RECORD
+              INVALID KEY
+                 DISPLAY 'NO CUSTOMER FOR ID : ' XREF-CUST-ID
+           END-READ
+
+           IF CUSTFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Searches the summary table for the current customer's
+      *   entry. When found, adds this transaction's amount to
+      *   that entry's total. When not found, adds a new entry.
+       1230-FIND-OR-ADD-CUSTOMER.
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUST-ENTRY
+              AT END
+                 PERFORM 1240-ADD-CUSTOMER-ENTRY
+              WHEN WS-CUST-TBL-ID (WS-CUST-IDX) = CUST-ID
+                 ADD TRAN-AMT TO WS-CUST-TBL-INTEREST (WS-CUST-IDX)
+           END-SEARCH
+
+           ADD TRAN-AMT TO WS-TOTAL-INTEREST
+           EXIT.
+      *---------------------------------------------------------------*
+      * Adds a new entry to the summary table for a customer not
+      *   yet seen this run. Abends via 9999 if the table is full.
+       1240-ADD-CUSTOMER-ENTRY.
+           IF WS-CUST-ENTRIES-USED >= 500
+              DISPLAY 'CUSTOMER SUMMARY TABLE IS FULL'
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           ADD 1 TO WS-CUST-ENTRIES-USED
+           SET WS-CUST-IDX TO WS-CUST-ENTRIES-USED
+           MOVE CUST-ID              TO WS-CUST-TBL-ID (WS-CUST-IDX)
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE
+                  ' '              DELIMITED BY SIZE
+                  CUST-LAST-NAME  DELIMITED BY SPACE
+             INTO WS-CUST-TBL-NAME (WS-CUST-IDX)
+           MOVE TRAN-AMT             TO WS-CUST-TBL-INTEREST
+                                                     (WS-CUST-IDX)
+           EXIT.
+      *---------------------------------------------------------------*
+      * Writes the summary report: page header, column headers,
+      *   one detail line per customer entry (in the order
+      *   encountered), then the grand total line.
+       1500-WRITE-SUMMARY-REPORT.
+           MOVE WS-TAX-YEAR TO TAX-HDR-TAX-YEAR
+           MOVE TAX-PAGE-HEADER TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           MOVE TAX-COLUMN-HEADER-1 TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           MOVE TAX-COLUMN-HEADER-2 TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+
+           PERFORM 1520-WRITE-CUSTOMER-LINE
+              VARYING WS-CUST-IDX FROM 1 BY 1
+              UNTIL WS-CUST-IDX > WS-CUST-ENTRIES-USED
+
+           MOVE TAX-BLANK-LINE TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+
+           MOVE WS-CUST-ENTRIES-USED TO TAX-TOT-CUST-COUNT
+           MOVE WS-TOTAL-INTEREST    TO TAX-TOT-INTEREST
+           MOVE TAX-GRAND-TOTAL-LINE TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Formats and writes one customer detail line from table
+      *   entry WS-CUST-IDX.
+       1520-WRITE-CUSTOMER-LINE.
+           MOVE WS-CUST-TBL-ID (WS-CUST-IDX)  TO TAX-DTL-CUST-ID
+           MOVE WS-CUST-TBL-NAME (WS-CUST-IDX)
+                                               TO TAX-DTL-CUST-NAME
+           MOVE WS-CUST-TBL-INTEREST (WS-CUST-IDX)
+                                               TO TAX-DTL-INTEREST
+           MOVE TAX-DETAIL-LINE TO FD-TAXRPT-REC
+           PERFORM 1511-WRITE-REPORT-REC
+           EXIT.
+      *---------------------------------------------------------------*
+      * Low-level write routine for one report line. Abends
+      *   on any non-zero FILE STATUS.
+       1511-WRITE-REPORT-REC.
+           WRITE FD-TAXRPT-REC
+           IF TAXRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR WRITING TAXRPT'
+              MOVE TAXRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens TRANSACT-FILE for sequential input.
+      *   Abends on non-zero FILE STATUS.
+       0000-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING TRANFILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens XREF-FILE (card cross-reference) for random input.
+      *   Abends on non-zero FILE STATUS.
+       0100-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF XREFFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING XREFFILE'
+              MOVE XREFFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens CUSTOMER-FILE for random input.
+      *   Abends on non-zero FILE STATUS.
+       0200-CUSTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING CUSTFILE'
+              MOVE CUSTFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Opens REPORT-FILE for sequential output.
+      *   Abends on non-zero FILE STATUS.
+       0300-TAXRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF TAXRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR OPENING TAXRPT'
+              MOVE TAXRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the transaction master file.
+      *   Abends on non-zero FILE STATUS.
+       9000-TRANFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING POSTED TRANSACTION FILE'
+              MOVE TRANFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the card cross-reference file.
+      *   Abends on non-zero FILE STATUS.
+       9100-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF XREFFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING XREFFILE'
+              MOVE XREFFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the customer master file.
+      *   Abends on non-zero FILE STATUS.
+       9200-CUSTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CUSTOMER-FILE
+           IF CUSTFILE-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING CUSTFILE'
+              MOVE CUSTFILE-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Closes the report output file.
+      *   Abends on non-zero FILE STATUS.
+       9300-TAXRPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF TAXRPT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR CLOSING TAXRPT'
+              MOVE TAXRPT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+      * Terminates the program abnormally via CEE3ABD
+      *   with abend code 999. Called on any I/O error.
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+      * Displays FILE STATUS in human-readable NNNN
+      *   format. Handles both numeric (00-99) and
+      *   non-numeric (9x with binary byte) statuses.
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STATUS NOT NUMERIC
+              OR IO-STAT1 = '9'
+              MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+              MOVE 0 TO TWO-BYTES-BINARY
+              MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+              MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+              MOVE '0000' TO IO-STATUS-04
+              MOVE IO-STATUS TO IO-STATUS-04(3:2)
+              DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
