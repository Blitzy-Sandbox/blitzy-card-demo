@@ -65,14 +65,29 @@
                                                    VALUE ZEROS.                 
             07 WS-REAS-CD                          PIC S9(09) COMP              
                                                    VALUE ZEROS.                 
-            07 WS-TRANID                           PIC X(4)                     
-                                                   VALUE SPACES.                
-      ******************************************************************        
-      *      Input edits                                                        
-      ******************************************************************        
-                                                                                
-      * WS-INPUT-FLAG: tracks overall input validation state.                   
-      *   INPUT-OK (0) = valid, INPUT-ERROR (1) = invalid.                      
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by 0100-CHECK-SESSION-
+      * IDLE (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      ******************************************************************
+      *      Input edits
+      ******************************************************************
+      * WS-INPUT-FLAG: tracks overall input validation state.
+      *   INPUT-OK (0) = valid, INPUT-ERROR (1) = invalid.
          05  WS-INPUT-FLAG                         PIC X(1).                    
            88  INPUT-OK                            VALUE '0'.                   
            88  INPUT-ERROR                         VALUE '1'.                   
@@ -143,11 +158,21 @@
                                                    VALUE ',RESP2 '.             
            10  ERROR-RESP2                         PIC X(10)                    
                                                    VALUE SPACES.                
-          10  FILLER                               PIC X(5)                     
-                                                   VALUE SPACES.                
-      ******************************************************************        
-      *      Output Message Construction                                        
-      ******************************************************************        
+          10  FILLER                               PIC X(5)
+                                                   VALUE SPACES.
+      ******************************************************************
+      * PII reveal-audit variables
+      ******************************************************************
+      * AUDITLOG VSAM KSDS file name and next-AUD-ID work
+      * area, same next-key pattern COCRDSLC uses for its own
+      * reveal-audit records.
+         05 WS-AUDITLOG-FILE                       PIC X(08)
+                                                   VALUE 'AUDITLOG'.
+         05 WS-AUD-ID-N                            PIC 9(16)
+                                                   VALUE ZEROS.
+      ******************************************************************
+      *      Output Message Construction
+      ******************************************************************
       * WS-LONG-MSG: 500-byte buffer for debug text display.                    
          05  WS-LONG-MSG                           PIC X(500).                  
       * WS-INFO-MSG: 40-byte informational message displayed                    
@@ -182,8 +207,10 @@
                'Did not find associated customer in master file'.               
            88  XREF-READ-ERROR                     VALUE                        
                'Error reading account card xref File'.                          
-           88  CODING-TO-BE-DONE                   VALUE                        
-               'Looks Good.... so far'.                                         
+           88  CODING-TO-BE-DONE                   VALUE
+               'Looks Good.... so far'.
+           88  WS-PII-REVEAL-NOT-ADMIN             VALUE
+               'Only an administrator may reveal SSN/government ID'.                                         
       *****************************************************************         
       *      Literals and Constants                                             
       ******************************************************************        
@@ -276,13 +303,21 @@
       * program reentry state. See app/cpy/COCOM01Y.cpy                         
        COPY COCOM01Y.                                                           
                                                                                 
-      * WS-THIS-PROGCOMMAREA: local extension appended after                    
-      * CARDDEMO-COMMAREA for this program calling context.                     
-       01 WS-THIS-PROGCOMMAREA.                                                 
-          05 CA-CALL-CONTEXT.                                                   
-             10 CA-FROM-PROGRAM                    PIC X(08).                   
-             10 CA-FROM-TRANID                     PIC X(04).                   
-                                                                                
+      * WS-THIS-PROGCOMMAREA: local extension appended after
+      * CARDDEMO-COMMAREA for this program calling context.
+       01 WS-THIS-PROGCOMMAREA.
+          05 CA-CALL-CONTEXT.
+             10 CA-FROM-PROGRAM                    PIC X(08).
+             10 CA-FROM-TRANID                     PIC X(04).
+      * SSN/government-ID reveal flag (PII masking),
+      * persisted across pseudo-conversational turns so PF4
+      * toggling survives the next CICS RETURN/task -- same
+      * pattern as CA-CARD-REVEAL-FLG in COCRDSLC.
+             10 CA-PII-REVEAL-FLG                  PIC X(01)
+                                                   VALUE 'N'.
+               88 CA-PII-IS-REVEALED                 VALUE 'Y'.
+               88 CA-PII-IS-MASKED                   VALUE 'N'.
+
       * WS-COMMAREA: 2000-byte buffer used for CICS RETURN                      
       * COMMAREA. Combines CARDDEMO-COMMAREA + local area.                      
        01  WS-COMMAREA                             PIC X(2000).                 
@@ -352,7 +387,19 @@
       * name, address, phone, SSN, government ID, DOB, FICO                     
       * score. See app/cpy/CVCUS01Y.cpy                                         
        COPY CVCUS01Y.                                                           
-                                                                                
+
+      *PII Masking working storage
+      * Shared SSN/government-ID masking buffers, paired with
+      * the CSMASKPY procedure division copybook below.
+      * See app/cpy/CSMASKWY.cpy
+          05 CSMASK-WORK-AREA.
+       COPY CSMASKWY.
+
+      *Security Audit Trail Record Layout
+      * AUDIT-RECORD layout (135 bytes): written to AUDITLOG
+      * when the user reveals the unmasked SSN/government ID.
+      * See app/cpy/CSAUD01Y.cpy
+       COPY CSAUD01Y.
       *================================================================         
       * LINKAGE SECTION: defines DFHCOMMAREA as a variable-                     
       * length area. EIBCALEN = 0 on first invocation (no                       
@@ -421,7 +468,13 @@
                                 CARDDEMO-COMMAREA                               
               MOVE DFHCOMMAREA(LENGTH OF CARDDEMO-COMMAREA + 1:                 
                                LENGTH OF WS-THIS-PROGCOMMAREA ) TO              
-                                WS-THIS-PROGCOMMAREA                            
+                                WS-THIS-PROGCOMMAREA
+      *****************************************************************
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *****************************************************************
+              PERFORM 0100-CHECK-SESSION-IDLE
+                 THRU 0100-CHECK-SESSION-IDLE-EXIT
            END-IF                                                               
                                                                                 
       *****************************************************************         
@@ -430,16 +483,18 @@
       *****************************************************************         
            PERFORM YYYY-STORE-PFKEY                                             
               THRU YYYY-STORE-PFKEY-EXIT                                        
-      *****************************************************************         
-      * Check the AID to see if its valid at this point               *         
-      * F3 - Exit                                                               
-      * Enter show screen again                                                 
-      *****************************************************************         
-           SET PFK-INVALID TO TRUE                                              
-           IF CCARD-AID-ENTER OR                                                
-              CCARD-AID-PFK03                                                   
-              SET PFK-VALID TO TRUE                                             
-           END-IF                                                               
+      *****************************************************************
+      * Check the AID to see if its valid at this point               *
+      * F3 - Exit
+      * F4 - Toggle full/masked SSN and government-ID display (PII)
+      * Enter show screen again
+      *****************************************************************
+           SET PFK-INVALID TO TRUE
+           IF CCARD-AID-ENTER OR
+              CCARD-AID-PFK03 OR
+              CCARD-AID-PFK04
+              SET PFK-VALID TO TRUE
+           END-IF
                                                                                 
            IF PFK-INVALID                                                       
               SET CCARD-AID-ENTER TO TRUE                                       
@@ -489,9 +544,48 @@
                              PROGRAM (CDEMO-TO-PROGRAM)                         
                              COMMAREA(CARDDEMO-COMMAREA)                        
                    END-EXEC                                                     
-      * First entry from another program: send the empty                        
-      * account view form and return to CICS.                                   
-              WHEN CDEMO-PGM-ENTER                                              
+      ******************************************************************
+      *            TOGGLE PII MASKING OF SSN/GOVT ID (PF4)
+      ******************************************************************
+              WHEN CCARD-AID-PFK04
+      * PF4: toggles the SSN and government ID between masked
+      * (the default) and fully revealed -- same pattern as
+      * COCRDSLC's PF4 card-number reveal. Revealing is logged
+      * to AUDITLOG; re-masking is not (it is not a PII
+      * exposure event). Re-processes the same search criteria
+      * already on screen so the account detail redisplays
+      * with the new masking state applied. Reveal is admin-
+      * only -- same CDEMO-USRTYP-ADMIN gate COACTUPC's
+      * 9600-APPROVE-CRLIMIT-REQUEST/9650-DENY-CRLIMIT-REQUEST
+      * use -- so a regular user cannot unmask another
+      * customer's PII from the account view screen.
+                   IF CA-PII-IS-REVEALED
+                      SET CA-PII-IS-MASKED     TO TRUE
+                   ELSE
+                      IF NOT CDEMO-USRTYP-ADMIN
+                         SET WS-PII-REVEAL-NOT-ADMIN TO TRUE
+                      ELSE
+                         SET CA-PII-IS-REVEALED   TO TRUE
+                         PERFORM 9500-WRITE-PII-REVEAL-AUDIT
+                            THRU 9500-WRITE-PII-REVEAL-AUDIT-EXIT
+                      END-IF
+                   END-IF
+                   PERFORM 2000-PROCESS-INPUTS
+                      THRU 2000-PROCESS-INPUTS-EXIT
+                   IF INPUT-ERROR
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   ELSE
+                      PERFORM 9000-READ-ACCT
+                         THRU 9000-READ-ACCT-EXIT
+                      PERFORM 1000-SEND-MAP
+                         THRU 1000-SEND-MAP-EXIT
+                      GO TO COMMON-RETURN
+                   END-IF
+      * First entry from another program: send the empty
+      * account view form and return to CICS.
+              WHEN CDEMO-PGM-ENTER
       ******************************************************************        
       *            COMING FROM SOME OTHER CONTEXT                               
       *            SELECTION CRITERIA TO BE GATHERED                            
@@ -562,150 +656,203 @@
                 LENGTH(LENGTH OF WS-COMMAREA)                                   
            END-EXEC                                                             
            .                                                                    
-       0000-MAIN-EXIT.                                                          
-           EXIT                                                                 
-           .                                                                    
-       0000-MAIN-EXIT.                                                          
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-                                                                                
-      ****************************************************************          
-      * 1000-SEND-MAP: orchestrates the screen output.                          
-      *   1100 initializes header fields (title, date, time)                    
-      *   1200 populates data fields from record buffers                        
-      *   1300 sets field attributes (color, protection)                        
-      *   1400 sends the BMS map to the 3270 terminal                           
-      ****************************************************************          
-       1000-SEND-MAP.                                                           
-           PERFORM 1100-SCREEN-INIT                                             
-              THRU 1100-SCREEN-INIT-EXIT                                        
-           PERFORM 1200-SETUP-SCREEN-VARS                                       
-              THRU 1200-SETUP-SCREEN-VARS-EXIT                                  
-           PERFORM 1300-SETUP-SCREEN-ATTRS                                      
-              THRU 1300-SETUP-SCREEN-ATTRS-EXIT                                 
-           PERFORM 1400-SEND-SCREEN                                             
-              THRU 1400-SEND-SCREEN-EXIT                                        
-           .                                                                    
-                                                                                
-       1000-SEND-MAP-EXIT.                                                      
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-      ****************************************************************          
-      * 1100-SCREEN-INIT: initializes the BMS output buffer                     
-      * CACTVWAO to LOW-VALUES, populates application title                     
-      * banners, transaction/program names, and the current                     
-      * date and time in MM/DD/YY and HH:MM:SS format.                          
-      ****************************************************************          
-       1100-SCREEN-INIT.                                                        
-           MOVE LOW-VALUES             TO CACTVWAO                              
-                                                                                
-           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA                       
-                                                                                
-           MOVE CCDA-TITLE01           TO TITLE01O OF CACTVWAO                  
-           MOVE CCDA-TITLE02           TO TITLE02O OF CACTVWAO                  
-           MOVE LIT-THISTRANID         TO TRNNAMEO OF CACTVWAO                  
-           MOVE LIT-THISPGM            TO PGMNAMEO OF CACTVWAO                  
-                                                                                
-           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA                       
-                                                                                
-           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM                         
-           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD                         
-           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY                         
-                                                                                
-           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CACTVWAO                  
-                                                                                
-           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH                         
-           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM                         
-           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS                         
-                                                                                
-           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CACTVWAO                  
-                                                                                
-           .                                                                    
-                                                                                
-       1100-SCREEN-INIT-EXIT.                                                   
-           EXIT                                                                 
-           .                                                                    
-      ****************************************************************          
-      * 1200-SETUP-SCREEN-VARS: maps data from the 3-entity                     
-      * join results into BMS screen output fields:                             
-      *   - Account data: status, balances, limits, dates                       
-      *     (from ACCOUNT-RECORD / CVACT01Y)                                    
-      *   - Customer data: name, address, SSN, FICO, DOB,                       
-      *     phones, government ID, EFT account                                  
-      *     (from CUSTOMER-RECORD / CVCUS01Y)                                   
-      *   - Xref data: linked card number                                       
-      *     (from CARD-XREF-RECORD / CVACT03Y)                                  
-      * If no data has been read yet, prompts for input.                        
-      ****************************************************************          
-       1200-SETUP-SCREEN-VARS.                                                  
-      *    INITIALIZE SEARCH CRITERIA                                           
-           IF EIBCALEN = 0                                                      
-              SET  WS-PROMPT-FOR-INPUT TO TRUE                                  
+       0000-MAIN-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 0100-CHECK-SESSION-IDLE: forces an idle session back to
+      * sign-on instead of resuming the requested action. Compares
+      * today's date/time against the CDEMO-LAST-ACTIVITY-DT/TM
+      * stamp this program (or whichever program ran before it)
+      * left in the COMMAREA on the prior task, then re-stamps it
+      * to now so the next task has a fresh baseline.
+      ****************************************************************
+       0100-CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES              TO CARDDEMO-COMMAREA
+              SET  CDEMO-PGM-ENTER     TO TRUE
+              EXEC CICS XCTL
+                        PROGRAM ('COSGN00C')
+                        COMMAREA(CARDDEMO-COMMAREA)
+              END-EXEC
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       0100-CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 1000-SEND-MAP: orchestrates the screen output.
+      *   1100 initializes header fields (title, date, time)
+      *   1200 populates data fields from record buffers
+      *   1300 sets field attributes (color, protection)
+      *   1400 sends the BMS map to the 3270 terminal
+      ****************************************************************
+       1000-SEND-MAP.
+           PERFORM 1100-SCREEN-INIT
+              THRU 1100-SCREEN-INIT-EXIT
+           PERFORM 1200-SETUP-SCREEN-VARS
+              THRU 1200-SETUP-SCREEN-VARS-EXIT
+           PERFORM 1300-SETUP-SCREEN-ATTRS
+              THRU 1300-SETUP-SCREEN-ATTRS-EXIT
+           PERFORM 1400-SEND-SCREEN
+              THRU 1400-SEND-SCREEN-EXIT
+           .
+
+       1000-SEND-MAP-EXIT.
+           EXIT
+           .
+
+      ****************************************************************
+      * 1100-SCREEN-INIT: initializes the BMS output buffer
+      * CACTVWAO to LOW-VALUES, populates application title
+      * banners, transaction/program names, and the current
+      * date and time in MM/DD/YY and HH:MM:SS format.
+      ****************************************************************
+       1100-SCREEN-INIT.
+           MOVE LOW-VALUES             TO CACTVWAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CACTVWAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CACTVWAO
+           MOVE LIT-THISTRANID         TO TRNNAMEO OF CACTVWAO
+           MOVE LIT-THISPGM            TO PGMNAMEO OF CACTVWAO
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CACTVWAO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CACTVWAO
+
+           .
+
+       1100-SCREEN-INIT-EXIT.
+           EXIT
+           .
+      ****************************************************************
+      * 1200-SETUP-SCREEN-VARS: maps data from the 3-entity
+      * join results into BMS screen output fields:
+      *   - Account data: status, balances, limits, dates
+      *     (from ACCOUNT-RECORD / CVACT01Y)
+      *   - Customer data: name, address, SSN, FICO, DOB,
+      *     phones, government ID, EFT account
+      *     (from CUSTOMER-RECORD / CVCUS01Y)
+      *   - Xref data: linked card number
+      *     (from CARD-XREF-RECORD / CVACT03Y)
+      * If no data has been read yet, prompts for input.
+      ****************************************************************
+       1200-SETUP-SCREEN-VARS.
+      *    INITIALIZE SEARCH CRITERIA
+           IF EIBCALEN = 0
+              SET  WS-PROMPT-FOR-INPUT TO TRUE
            ELSE
-              IF FLG-ACCTFILTER-BLANK  
-                 MOVE LOW-VALUES   TO ACCTSIDO OF CACTVWAO                      
-              ELSE                                                              
-                 MOVE CC-ACCT-ID   TO ACCTSIDO OF CACTVWAO                      
-              END-IF                                                            
-                                                                                
-      * Map account-level fields when either master was read                    
-              IF FOUND-ACCT-IN-MASTER                                           
-              OR FOUND-CUST-IN-MASTER                                           
-                 MOVE ACCT-ACTIVE-STATUS  TO ACSTTUSO OF CACTVWAO               
-                                                                                
-                 MOVE ACCT-CURR-BAL       TO ACURBALO OF CACTVWAO               
-                                                                                
-                 MOVE ACCT-CREDIT-LIMIT   TO ACRDLIMO OF CACTVWAO               
-                                                                                
+              IF FLG-ACCTFILTER-BLANK
+                 MOVE LOW-VALUES   TO ACCTSIDO OF CACTVWAO
+              ELSE
+                 MOVE CC-ACCT-ID   TO ACCTSIDO OF CACTVWAO
+              END-IF
+
+      * Map account-level fields when either master was read
+              IF FOUND-ACCT-IN-MASTER
+              OR FOUND-CUST-IN-MASTER
+                 MOVE ACCT-ACTIVE-STATUS  TO ACSTTUSO OF CACTVWAO
+
+                 MOVE ACCT-CURR-BAL       TO ACURBALO OF CACTVWAO
+
+                 MOVE ACCT-CREDIT-LIMIT   TO ACRDLIMO OF CACTVWAO
+
                  MOVE ACCT-CASH-CREDIT-LIMIT
-                                          TO ACSHLIMO OF CACTVWAO               
-                                                                                
-                 MOVE ACCT-CURR-CYC-CREDIT          
-                                          TO ACRCYCRO OF CACTVWAO               
-                                                                                
-                 MOVE ACCT-CURR-CYC-DEBIT TO ACRCYDBO OF CACTVWAO               
-                                                                                
-                 MOVE ACCT-OPEN-DATE      TO ADTOPENO OF CACTVWAO               
-                 MOVE ACCT-EXPIRAION-DATE TO AEXPDTO  OF CACTVWAO               
-                 MOVE ACCT-REISSUE-DATE   TO AREISDTO OF CACTVWAO               
-                 MOVE ACCT-GROUP-ID       TO AADDGRPO OF CACTVWAO               
-              END-IF                                                            
-                                                                                
-      * Map customer demographics when customer was found.                      
-      * SSN is formatted as NNN-NN-NNNN using STRING.                           
-              IF FOUND-CUST-IN-MASTER                                           
-                MOVE CUST-ID              TO ACSTNUMO OF CACTVWAO               
-      *         MOVE CUST-SSN             TO ACSTSSNO OF CACTVWAO       
-                STRING 
-                    CUST-SSN(1:3)
-                    '-'                 
-                    CUST-SSN(4:2)
-                    '-'
-                    CUST-SSN(6:4)
-                    DELIMITED BY SIZE
-                    INTO ACSTSSNO OF CACTVWAO
-                END-STRING                                                      
-                MOVE CUST-FICO-CREDIT-SCORE                                     
-                                          TO ACSTFCOO OF CACTVWAO               
-                MOVE CUST-DOB-YYYY-MM-DD  TO ACSTDOBO OF CACTVWAO               
-                MOVE CUST-FIRST-NAME      TO ACSFNAMO OF CACTVWAO               
-                MOVE CUST-MIDDLE-NAME     TO ACSMNAMO OF CACTVWAO               
-                MOVE CUST-LAST-NAME       TO ACSLNAMO OF CACTVWAO               
-                MOVE CUST-ADDR-LINE-1     TO ACSADL1O OF CACTVWAO               
-                MOVE CUST-ADDR-LINE-2     TO ACSADL2O OF CACTVWAO               
-                MOVE CUST-ADDR-LINE-3     TO ACSCITYO OF CACTVWAO               
-                MOVE CUST-ADDR-STATE-CD   TO ACSSTTEO OF CACTVWAO               
-                MOVE CUST-ADDR-ZIP        TO ACSZIPCO OF CACTVWAO               
-                MOVE CUST-ADDR-COUNTRY-CD TO ACSCTRYO OF CACTVWAO               
-                MOVE CUST-PHONE-NUM-1     TO ACSPHN1O OF CACTVWAO               
-                MOVE CUST-PHONE-NUM-2     TO ACSPHN2O OF CACTVWAO               
-                MOVE CUST-GOVT-ISSUED-ID  TO ACSGOVTO OF CACTVWAO               
-                MOVE CUST-EFT-ACCOUNT-ID  TO ACSEFTCO OF CACTVWAO               
-                MOVE CUST-PRI-CARD-HOLDER-IND                                   
-                                          TO ACSPFLGO OF CACTVWAO               
-              END-IF                                                            
+                                          TO ACSHLIMO OF CACTVWAO
+
+                 MOVE ACCT-CURR-CYC-CREDIT
+                                          TO ACRCYCRO OF CACTVWAO
+
+                 MOVE ACCT-CURR-CYC-DEBIT TO ACRCYDBO OF CACTVWAO
+
+                 MOVE ACCT-OPEN-DATE      TO ADTOPENO OF CACTVWAO
+                 MOVE ACCT-EXPIRAION-DATE TO AEXPDTO  OF CACTVWAO
+                 MOVE ACCT-REISSUE-DATE   TO AREISDTO OF CACTVWAO
+                 MOVE ACCT-GROUP-ID       TO AADDGRPO OF CACTVWAO
+              END-IF
+
+      * SSN and government ID are masked using the shared
+      * CSMASKPY paragraphs (MASK-SSN-VALUE / MASK-GOVT-ID-
+      * VALUE) unless the user has revealed them with PF4
+      * -- see CA-PII-REVEAL-FLG. Only the last four digits/
+      * characters are ever shown while masked.
+              IF FOUND-CUST-IN-MASTER
+                MOVE CUST-ID              TO ACSTNUMO OF CACTVWAO
+                IF CA-PII-IS-REVEALED
+                   MOVE CUST-SSN           TO ACSTSSNO OF CACTVWAO
+                ELSE
+                   MOVE CUST-SSN           TO WS-MASK-SSN-IN
+                   PERFORM MASK-SSN-VALUE
+                      THRU MASK-SSN-VALUE-EXIT
+                   MOVE WS-MASK-SSN-OUT    TO ACSTSSNO OF CACTVWAO
+                END-IF
+                MOVE CUST-FICO-CREDIT-SCORE
+                                          TO ACSTFCOO OF CACTVWAO
+                MOVE CUST-DOB-YYYY-MM-DD  TO ACSTDOBO OF CACTVWAO
+                MOVE CUST-FIRST-NAME      TO ACSFNAMO OF CACTVWAO
+                MOVE CUST-MIDDLE-NAME     TO ACSMNAMO OF CACTVWAO
+                MOVE CUST-LAST-NAME       TO ACSLNAMO OF CACTVWAO
+                MOVE CUST-ADDR-LINE-1     TO ACSADL1O OF CACTVWAO
+                MOVE CUST-ADDR-LINE-2     TO ACSADL2O OF CACTVWAO
+                MOVE CUST-ADDR-LINE-3     TO ACSCITYO OF CACTVWAO
+                MOVE CUST-ADDR-STATE-CD   TO ACSSTTEO OF CACTVWAO
+                MOVE CUST-ADDR-ZIP        TO ACSZIPCO OF CACTVWAO
+                MOVE CUST-ADDR-COUNTRY-CD TO ACSCTRYO OF CACTVWAO
+                MOVE CUST-PHONE-NUM-1     TO ACSPHN1O OF CACTVWAO
+                MOVE CUST-PHONE-NUM-2     TO ACSPHN2O OF CACTVWAO
+                IF CA-PII-IS-REVEALED
+                   MOVE CUST-GOVT-ISSUED-ID TO ACSGOVTO OF CACTVWAO
+                ELSE
+                   MOVE CUST-GOVT-ISSUED-ID TO WS-MASK-GOVT-IN
+                   PERFORM MASK-GOVT-ID-VALUE
+                      THRU MASK-GOVT-ID-VALUE-EXIT
+                   MOVE WS-MASK-GOVT-OUT    TO ACSGOVTO OF CACTVWAO
+                END-IF
+                MOVE CUST-EFT-ACCOUNT-ID  TO ACSEFTCO OF CACTVWAO
+                MOVE CUST-PRI-CARD-HOLDER-IND
+                                          TO ACSPFLGO OF CACTVWAO
+              END-IF
                                                                                 
             END-IF                                                              
                                                                                 
@@ -1153,12 +1300,122 @@
       *           PERFORM SEND-LONG-TEXT                                        
            END-EVALUATE                                                         
            .                                                                    
-       9400-GETCUSTDATA-BYCUST-EXIT.                                            
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-      *****************************************************************         
-      * Plain text exit - Dont use in production                      *         
+       9400-GETCUSTDATA-BYCUST-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9500-WRITE-PII-REVEAL-AUDIT
+      *----------------------------------------------------------------*
+      * Write one 'P' (PII reveal) record to the AUDITLOG VSAM KSDS
+      * when the user unmasks the SSN/government ID. Generates the
+      * next AUD-ID using the same browse-to-end pattern COCRDSLC
+      * uses for its own card-number reveal-audit records.
+       9500-WRITE-PII-REVEAL-AUDIT.
+           MOVE HIGH-VALUES TO AUD-ID
+           PERFORM 9510-STARTBR-AUDITLOG-FILE
+              THRU 9510-STARTBR-AUDITLOG-FILE-EXIT
+           PERFORM 9520-READPREV-AUDITLOG-FILE
+              THRU 9520-READPREV-AUDITLOG-FILE-EXIT
+           PERFORM 9530-ENDBR-AUDITLOG-FILE
+              THRU 9530-ENDBR-AUDITLOG-FILE-EXIT
+           MOVE AUD-ID       TO WS-AUD-ID-N
+           ADD 1 TO WS-AUD-ID-N
+
+           INITIALIZE AUDIT-RECORD
+           MOVE WS-AUD-ID-N       TO AUD-ID
+           MOVE FUNCTION CURRENT-DATE
+                                  TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N      TO AUD-TS(1:8)
+           MOVE WS-CURTIME-HOURS  TO AUD-TS(9:2)
+           MOVE WS-CURTIME-MINUTE TO AUD-TS(11:2)
+           MOVE WS-CURTIME-SECOND TO AUD-TS(13:2)
+           SET AUD-ACTION-PII-REVEAL
+                                  TO TRUE
+           MOVE CDEMO-USER-ID     TO AUD-BY-USR-ID
+           MOVE LIT-THISPGM       TO AUD-PGM-NAME
+           STRING 'SSN/govt ID revealed for customer '
+                  DELIMITED BY SIZE
+                  CUST-ID        DELIMITED BY SIZE
+                  INTO AUD-DESC
+
+           EXEC CICS WRITE
+                DATASET   (WS-AUDITLOG-FILE)
+                FROM      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+      * Not fatal to the PII reveal already displayed -- log and
+      * carry on the same way CONVERT-AUTH-HOLD-RECORD in
+      * COTRN02C.cbl does for a non-fatal file-write failure.
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF
+           .
+       9500-WRITE-PII-REVEAL-AUDIT-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9510-STARTBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Position a browse cursor on AUDITLOG at or beyond AUD-ID
+      * (HIGH-VALUES on entry) to locate the current high key.
+       9510-STARTBR-AUDITLOG-FILE.
+           EXEC CICS STARTBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9510-STARTBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9520-READPREV-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+      * Read the preceding (highest-key) AUDITLOG record. An
+      * empty file starts numbering from zero (1 is added later).
+       9520-READPREV-AUDITLOG-FILE.
+           EXEC CICS READPREV
+                DATASET   (WS-AUDITLOG-FILE)
+                INTO      (AUDIT-RECORD)
+                LENGTH    (LENGTH OF AUDIT-RECORD)
+                RIDFLD    (AUD-ID)
+                KEYLENGTH (LENGTH OF AUD-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           IF WS-RESP-CD = DFHRESP(ENDFILE)
+               MOVE ZEROS TO AUD-ID
+           END-IF
+           .
+       9520-READPREV-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      *                 9530-ENDBR-AUDITLOG-FILE
+      *----------------------------------------------------------------*
+       9530-ENDBR-AUDITLOG-FILE.
+           EXEC CICS ENDBR
+                DATASET   (WS-AUDITLOG-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+           .
+       9530-ENDBR-AUDITLOG-FILE-EXIT.
+           EXIT
+           .
+
+      *****************************************************************
+      * Plain text exit - Dont use in production                      *
       *****************************************************************         
       * Sends a plain text message to the terminal and returns                  
       * to CICS without a map. Used for unexpected-data abends.                 
@@ -1202,10 +1459,20 @@
       * CSSTRPFY: included COBOL paragraphs that map the                        
       * EIBAID byte to CCARD-AID-* condition flags in the                       
       * CC-WORK-AREA. Also folds PF13-PF24 onto PF1-PF12.                       
-      * See app/cpy/CSSTRPFY.cpy                                                
+      * See app/cpy/CSSTRPFY.cpy
        COPY 'CSSTRPFY'
            .
 
+      *****************************************************************
+      *Common code to mask PII (SSN / government-issued ID) for display
+      ******************************************************************
+      * CSMASKPY: included COBOL paragraphs (MASK-SSN-VALUE /
+      * MASK-GOVT-ID-VALUE) that mask WS-MASK-SSN-IN / WS-MASK-GOVT-IN
+      * (CSMASKWY, copied into WORKING-STORAGE above) into
+      * WS-MASK-SSN-OUT / WS-MASK-GOVT-OUT.
+      * See app/cpy/CSMASKPY.cpy
+       COPY CSMASKPY.
+
       ****************************************************************          
       * ABEND-ROUTINE: handles unexpected abends. Sets a                        
       * default message if none was provided, identifies                        
