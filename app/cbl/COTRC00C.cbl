@@ -0,0 +1,847 @@
+      ******************************************************************
+      * Program     : COTRC00C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : List all transaction categories from TRANCATG
+      *               file
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *================================================================*
+      * CICS online program: Transaction category list browse
+      *                      (admin function)
+      * Transaction: CTC0
+      * BMS Map:     COTRC00 / COTRC0A
+      * Function:    Reads TRANCATG VSAM KSDS records and displays a
+      *              paginated list (10 rows per page) of the
+      *              category codes within each transaction type
+      *              (see CVTRA04Y and CBTRN03C/CBTRN05C's report
+      *              category lookups). Uses the same
+      *              STARTBR/READNEXT/READPREV/ENDBR browse pattern
+      *              as COUSR00C and COTRT00C, keyed on the
+      *              composite TRAN-CAT-KEY (type code + category
+      *              code).
+      * Features:    F7/F8 paging, browse-position search via the
+      *              TCKEYIN input field (type code + category
+      *              code), and row selection for the update (U)
+      *              action. TRANCATG is a small, closed lookup
+      *              table maintained by the batch load JCL
+      *              (app/jcl/TRANCATG.jcl) -- this screen and its
+      *              companion update program (COTRC01C) only
+      *              change a category's description, they never
+      *              add or delete a category.
+      * Admin-only:  Accessible from admin menu (COADM01C). User
+      *              type validated via CDEMO-USRTYP-ADMIN flag in
+      *              the COMMAREA (see COCOM01Y.cpy).
+      * Files:       TRANCATG (STARTBR, READNEXT, READPREV, ENDBR)
+      * Navigation:  PF3 returns to admin menu (COADM01C).
+      *              PF7 pages backward. PF8 pages forward.
+      *              Enter with U selection routes to COTRC01C
+      *              (update) via XCTL.
+      * Copybooks:   COCOM01Y (COMMAREA), CVTRA04Y (TRAN-CAT-
+      *              RECORD), COTTL01Y (titles), CSDAT01Y
+      *              (date/time), CSMSG01Y (messages), DFHAID,
+      *              DFHBMSCA
+      * See also:    app/bms/COTRC00.bms (screen layout)
+      *              app/cpy-bms/COTRC00.CPY (symbolic map)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRC00C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+      * Program identity and state flags
+       01 WS-VARIABLES.
+      *  Program name used in COMMAREA routing and screen header
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRC00C'.
+      *  CICS transaction ID for pseudo-conversational RETURN
+         05 WS-TRANID                  PIC X(04) VALUE 'CTC0'.
+      *  Message buffer displayed in the screen error/info area
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+      *  CICS file name for the TRANCATG VSAM KSDS dataset
+         05 WS-TRANCATG-FILE           PIC X(08) VALUE 'TRANCATG'.
+      *  Error flag: set to Y on CICS or validation error
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+      ******************************************************************
+      * Session idle-timeout
+      ******************************************************************
+      * WS-IDLE-LIMIT-SECS: maximum seconds a session may sit
+      * idle between tasks before it is forced back to sign-on.
+      * WS-IDLE-ELAPSED-SECS: seconds since CDEMO-LAST-ACTIVITY-
+      * DT/TM, computed fresh each task by CHECK-SESSION-IDLE
+      * (see COCOM01Y.cpy for the COMMAREA stamp fields).
+         05 WS-IDLE-LIMIT-SECS                     PIC 9(05)
+                                                   VALUE 00900.
+         05 WS-IDLE-ELAPSED-SECS                   PIC S9(09) COMP
+                                                   VALUE ZEROS.
+         05 WS-SESSION-IDLE-FLAG                   PIC X(01)
+                                                   VALUE 'N'.
+           88 WS-SESSION-IS-IDLE                       VALUE 'Y'.
+           88 WS-SESSION-NOT-IDLE                      VALUE 'N'.
+      *  End-of-file flag for TRANCATG browse operations
+         05 WS-TRANCATG-EOF            PIC X(01) VALUE 'N'.
+           88 TRANCATG-EOF                       VALUE 'Y'.
+           88 TRANCATG-NOT-EOF                   VALUE 'N'.
+      *  Controls whether SEND MAP uses ERASE (full redraw)
+         05 WS-SEND-ERASE-FLG          PIC X(01) VALUE 'Y'.
+           88 SEND-ERASE-YES                     VALUE 'Y'.
+           88 SEND-ERASE-NO                      VALUE 'N'.
+
+      *  CICS RESP and RESP2 codes from file I/O operations
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+      *  Row index for 10-row screen list (1 through 10)
+         05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+      *  Local page number tracker
+         05 WS-PAGE-NUM                PIC S9(04) COMP VALUE ZEROS.
+
+      * 10-row display buffer for transaction category list
+      * assembly. Each row holds selection flag, type code,
+      * category code, and description.
+       01 WS-TRANCATG-DATA.
+         02 TRANCATG-REC OCCURS 10 TIMES.
+           05 TRANCATG-SEL                PIC X(01).
+           05 FILLER                      PIC X(02).
+           05 TRANCATG-TYP                PIC X(02).
+           05 FILLER                      PIC X(02).
+           05 TRANCATG-CAT                PIC 9(04).
+           05 FILLER                      PIC X(02).
+           05 TRANCATG-DESC               PIC X(50).
+
+      * COMMAREA for inter-program communication (COCOM01Y.cpy).
+      * Carries user ID, program routing, and context flags.
+       COPY COCOM01Y.
+      *  CTC0-specific extension: paging state and selection
+          05 CDEMO-CTC0-INFO.
+      *     First category key on current page (paging anchor)
+             10 CDEMO-CTC0-KEY-FIRST       PIC X(06).
+      *     Last category key on current page (paging anchor)
+             10 CDEMO-CTC0-KEY-LAST        PIC X(06).
+      *     Current page number displayed to the user
+             10 CDEMO-CTC0-PAGE-NUM        PIC 9(08).
+      *     Flag indicating more records exist after this page
+             10 CDEMO-CTC0-NEXT-PAGE-FLG   PIC X(01) VALUE 'N'.
+                88 NEXT-PAGE-YES                     VALUE 'Y'.
+                88 NEXT-PAGE-NO                      VALUE 'N'.
+      *     Selection action entered by user (U=update)
+             10 CDEMO-CTC0-SEL-FLG         PIC X(01).
+      *     Category key of the selected row for update
+             10 CDEMO-CTC0-SELECTED        PIC X(06).
+      * BMS symbolic map for transaction category list screen
+      * COTRC0A. Defines input (COTRC0AI) and output (COTRC0AO)
+      * areas with 10 rows of SEL/TCTYP/TCCAT/TCDESC fields.
+       COPY COTRC00.
+
+      * Application title and banner text (COTTL01Y.cpy).
+      * Provides CCDA-TITLE01, CCDA-TITLE02 for screen header.
+       COPY COTTL01Y.
+      * Date/time working storage fields (CSDAT01Y.cpy).
+      * Provides WS-CURDATE-DATA and formatted date/time views.
+       COPY CSDAT01Y.
+      * Common user message definitions (CSMSG01Y.cpy).
+      * Provides CCDA-MSG-INVALID-KEY and CCDA-MSG-THANK-YOU.
+       COPY CSMSG01Y.
+      * 60-byte transaction category record layout (CVTRA04Y.cpy).
+      * Defines TRAN-CAT-RECORD with TRAN-CAT-KEY (composite key
+      * of TRAN-TYPE-CD + TRAN-CAT-CD) and TRAN-CAT-TYPE-DESC.
+       COPY CVTRA04Y.
+
+      * CICS attention identifier constants (DFHAID).
+      * Provides DFHENTER, DFHPF3, DFHPF7, DFHPF8, etc.
+       COPY DFHAID.
+      * BMS attribute byte constants (DFHBMSCA).
+      * Provides field attribute values for colors/highlights.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      * CICS passes the COMMAREA via DFHCOMMAREA. Length is
+      * in EIBCALEN (0 on first entry, >0 on re-entry).
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      * Main entry point. On first entry, perform forward page.
+      * On re-entry, dispatch AID: Enter=select category, PF3=back,
+      * PF7=page backward, PF8=page forward.
+       MAIN-PARA.
+
+      *    Initialize state flags for this interaction cycle
+           SET ERR-FLG-OFF TO TRUE
+           SET TRANCATG-NOT-EOF TO TRUE
+           SET NEXT-PAGE-NO TO TRUE
+           SET SEND-ERASE-YES TO TRUE
+
+      *    Clear message areas on screen and in working storage
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRC0AO
+
+      *    Set cursor to the category key search input field
+           MOVE -1       TO TCKEYINL OF COTRC0AI
+
+      *    Check EIBCALEN: 0 means no COMMAREA (not routed
+      *    here properly) so redirect to sign-on screen
+           IF EIBCALEN = 0
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+      *        Copy COMMAREA from linkage into working storage
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+      *----------------------------------------------------------------*
+      * Session idle-timeout check. Skipped on a fresh COMMAREA
+      * (handled above) since CDEMO-LAST-ACTIVITY-DT is zero.
+      *----------------------------------------------------------------*
+               PERFORM CHECK-SESSION-IDLE
+                  THRU CHECK-SESSION-IDLE-EXIT
+      *        First-time entry: display initial category list page
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRC0AO
+                   PERFORM PROCESS-ENTER-KEY
+                   PERFORM SEND-CATGLST-SCREEN
+               ELSE
+      *            Re-entry: receive user input and dispatch
+      *            based on the AID key pressed
+                   PERFORM RECEIVE-CATGLST-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+      *                    Process row selection or search
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+      *                    PF3: return to admin menu COADM01C
+                           MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF7
+      *                    PF7: page backward in category list
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+      *                    PF8: page forward in category list
+                           PERFORM PROCESS-PF8-KEY
+                       WHEN OTHER
+      *                    Unrecognized key: show error message
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE -1       TO TCKEYINL OF COTRC0AI
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-CATGLST-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+      *    Pseudo-conversational return: CICS suspends this
+      *    task and re-invokes via transaction CTC0 when the
+      *    user presses a key, passing COMMAREA for state
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+      * Process ENTER key. Scans all 10 selection fields to
+      * find a category row marked for update, then dispatches
+      * to COTRC01C via XCTL. If no selection, uses the search
+      * field to set the browse starting position and
+      * refreshes the list.
+       PROCESS-ENTER-KEY.
+
+      *    Scan the 10 row selection fields (SEL0001 - SEL0010)
+      *    to find the first non-empty selection.
+           EVALUATE TRUE
+               WHEN SEL0001I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0001I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP01I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT01I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0002I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0002I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP02I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT02I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0003I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0003I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP03I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT03I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0004I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0004I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP04I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT04I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0005I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0005I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP05I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT05I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0006I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0006I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP06I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT06I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0007I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0007I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP07I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT07I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0008I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0008I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP08I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT08I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0009I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0009I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP09I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT09I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN SEL0010I OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE SEL0010I  OF COTRC0AI TO CDEMO-CTC0-SEL-FLG
+                   MOVE TCTYP10I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(1:2)
+                   MOVE TCCAT10I  OF COTRC0AI TO CDEMO-CTC0-SELECTED(3:4)
+               WHEN OTHER
+                   MOVE SPACES TO CDEMO-CTC0-SEL-FLG
+                                  CDEMO-CTC0-SELECTED
+           END-EVALUATE
+
+      *    A row was selected: validate the action code and
+      *    dispatch to the update program
+           IF CDEMO-CTC0-SEL-FLG NOT = SPACES
+               IF CDEMO-CTC0-SEL-FLG = 'U' OR 'u'
+                   MOVE 'COTRC01C' TO CDEMO-TO-PROGRAM
+                   PERFORM RETURN-TO-PREV-SCREEN
+               ELSE
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Invalid selection. Valid is U' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+               END-IF
+           ELSE
+      *        No row selected: use the search field (if entered)
+      *        as the new browse starting position, then page
+      *        forward from there
+               IF TCKEYINI OF COTRC0AI NOT = SPACES AND LOW-VALUES
+                   MOVE TCKEYINI OF COTRC0AI TO CDEMO-CTC0-KEY-FIRST
+               ELSE
+                   MOVE LOW-VALUES TO CDEMO-CTC0-KEY-FIRST
+               END-IF
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+      * PF7 = page backward. Uses the first key on the current
+      * page as the browse anchor, then reads backward.
+       PROCESS-PF7-KEY.
+           IF CDEMO-CTC0-KEY-FIRST = SPACES OR LOW-VALUES
+               MOVE 'You are at the top of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TCKEYINL OF COTRC0AI
+               PERFORM SEND-CATGLST-SCREEN
+           ELSE
+               PERFORM PROCESS-PAGE-BACKWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+      * PF8 = page forward. Uses the last key on the current
+      * page as the browse anchor, then reads forward.
+       PROCESS-PF8-KEY.
+           IF NEXT-PAGE-NO
+               MOVE 'You have reached the bottom of the page...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TCKEYINL OF COTRC0AI
+               PERFORM SEND-CATGLST-SCREEN
+           ELSE
+               MOVE CDEMO-CTC0-KEY-LAST TO CDEMO-CTC0-KEY-FIRST
+               PERFORM PROCESS-PAGE-FORWARD
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-FORWARD
+      *----------------------------------------------------------------*
+      * Reads 10 records forward from CDEMO-CTC0-KEY-FIRST and
+      * populates the screen row buffer. Peeks one record ahead
+      * to determine whether a next page exists.
+       PROCESS-PAGE-FORWARD.
+
+           MOVE CDEMO-CTC0-KEY-FIRST TO TRAN-CAT-KEY
+           PERFORM STARTBR-TRANCATG-FILE
+
+           IF NOT ERR-FLG-ON AND NOT TRANCATG-EOF
+               PERFORM INITIALIZE-TRANCATG-DATA
+               PERFORM POPULATE-TRANCATG-DATA
+               PERFORM ENDBR-TRANCATG-FILE
+               MOVE 1              TO WS-PAGE-NUM
+               PERFORM SEND-CATGLST-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PAGE-BACKWARD
+      *----------------------------------------------------------------*
+      * Reads up to 10 records backward from just before
+      * CDEMO-CTC0-KEY-FIRST, then re-displays them in forward
+      * (ascending) order.
+       PROCESS-PAGE-BACKWARD.
+
+           MOVE CDEMO-CTC0-KEY-FIRST TO TRAN-CAT-KEY
+           PERFORM STARTBR-TRANCATG-FILE
+
+           IF NOT ERR-FLG-ON
+      *        Skip past the current anchor row itself
+               PERFORM READPREV-TRANCATG-FILE
+               IF NOT TRANCATG-EOF
+                   PERFORM INITIALIZE-TRANCATG-DATA
+                   PERFORM POPULATE-TRANCATG-DATA-REVERSE
+                   PERFORM ENDBR-TRANCATG-FILE
+                   PERFORM SEND-CATGLST-SCREEN
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-TRANCATG-DATA
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading forward from
+      * the browse cursor opened by PROCESS-PAGE-FORWARD. Row 1
+      * captures the first-key anchor, row 10 the last-key
+      * anchor. Peeks one record past row 10 to set the
+      * next-page flag, without consuming that extra record
+      * from the page.
+       POPULATE-TRANCATG-DATA.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > 10 OR TRANCATG-EOF
+
+               PERFORM READNEXT-TRANCATG-FILE
+
+               IF NOT TRANCATG-EOF
+                   EVALUATE WS-IDX
+                       WHEN 1
+                           MOVE TRAN-CAT-KEY TO CDEMO-CTC0-KEY-FIRST
+                   END-EVALUATE
+                   MOVE TRAN-TYPE-CD       TO TRANCATG-TYP(WS-IDX)
+                   MOVE TRAN-CAT-CD        TO TRANCATG-CAT(WS-IDX)
+                   MOVE TRAN-CAT-TYPE-DESC TO TRANCATG-DESC(WS-IDX)
+                   MOVE TRAN-CAT-KEY       TO CDEMO-CTC0-KEY-LAST
+               END-IF
+           END-PERFORM
+
+           PERFORM MOVE-TRANCATG-DATA-TO-SCREEN
+
+      *    Peek one record ahead to see if a next page exists
+           IF NOT TRANCATG-EOF
+               PERFORM READNEXT-TRANCATG-FILE
+               IF NOT TRANCATG-EOF
+                   SET NEXT-PAGE-YES TO TRUE
+               ELSE
+                   SET NEXT-PAGE-NO TO TRUE
+               END-IF
+           ELSE
+               SET NEXT-PAGE-NO TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                  POPULATE-TRANCATG-DATA-REVERSE
+      *----------------------------------------------------------------*
+      * Fills the 10-row screen buffer by reading backward,
+      * then storing rows from the bottom (10) upward so the
+      * final display is in ascending key order.
+       POPULATE-TRANCATG-DATA-REVERSE.
+
+           PERFORM VARYING WS-IDX FROM 10 BY -1
+                     UNTIL WS-IDX < 1 OR TRANCATG-EOF
+
+               MOVE TRAN-TYPE-CD       TO TRANCATG-TYP(WS-IDX)
+               MOVE TRAN-CAT-CD        TO TRANCATG-CAT(WS-IDX)
+               MOVE TRAN-CAT-TYPE-DESC TO TRANCATG-DESC(WS-IDX)
+               IF WS-IDX = 1
+                   MOVE TRAN-CAT-KEY TO CDEMO-CTC0-KEY-FIRST
+               END-IF
+               IF WS-IDX = 10
+                   MOVE TRAN-CAT-KEY TO CDEMO-CTC0-KEY-LAST
+                   SET NEXT-PAGE-YES TO TRUE
+               END-IF
+
+               PERFORM READPREV-TRANCATG-FILE
+           END-PERFORM
+
+           PERFORM MOVE-TRANCATG-DATA-TO-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                  MOVE-TRANCATG-DATA-TO-SCREEN
+      *----------------------------------------------------------------*
+      * Copies the 10-row WS-TRANCATG-DATA buffer into the BMS
+      * symbolic map output fields.
+       MOVE-TRANCATG-DATA-TO-SCREEN.
+
+           MOVE TRANCATG-TYP(1)   TO TCTYP01I OF COTRC0AI
+           MOVE TRANCATG-CAT(1)   TO TCCAT01I OF COTRC0AI
+           MOVE TRANCATG-DESC(1)  TO TCDESC01I OF COTRC0AI
+           MOVE TRANCATG-TYP(2)   TO TCTYP02I OF COTRC0AI
+           MOVE TRANCATG-CAT(2)   TO TCCAT02I OF COTRC0AI
+           MOVE TRANCATG-DESC(2)  TO TCDESC02I OF COTRC0AI
+           MOVE TRANCATG-TYP(3)   TO TCTYP03I OF COTRC0AI
+           MOVE TRANCATG-CAT(3)   TO TCCAT03I OF COTRC0AI
+           MOVE TRANCATG-DESC(3)  TO TCDESC03I OF COTRC0AI
+           MOVE TRANCATG-TYP(4)   TO TCTYP04I OF COTRC0AI
+           MOVE TRANCATG-CAT(4)   TO TCCAT04I OF COTRC0AI
+           MOVE TRANCATG-DESC(4)  TO TCDESC04I OF COTRC0AI
+           MOVE TRANCATG-TYP(5)   TO TCTYP05I OF COTRC0AI
+           MOVE TRANCATG-CAT(5)   TO TCCAT05I OF COTRC0AI
+           MOVE TRANCATG-DESC(5)  TO TCDESC05I OF COTRC0AI
+           MOVE TRANCATG-TYP(6)   TO TCTYP06I OF COTRC0AI
+           MOVE TRANCATG-CAT(6)   TO TCCAT06I OF COTRC0AI
+           MOVE TRANCATG-DESC(6)  TO TCDESC06I OF COTRC0AI
+           MOVE TRANCATG-TYP(7)   TO TCTYP07I OF COTRC0AI
+           MOVE TRANCATG-CAT(7)   TO TCCAT07I OF COTRC0AI
+           MOVE TRANCATG-DESC(7)  TO TCDESC07I OF COTRC0AI
+           MOVE TRANCATG-TYP(8)   TO TCTYP08I OF COTRC0AI
+           MOVE TRANCATG-CAT(8)   TO TCCAT08I OF COTRC0AI
+           MOVE TRANCATG-DESC(8)  TO TCDESC08I OF COTRC0AI
+           MOVE TRANCATG-TYP(9)   TO TCTYP09I OF COTRC0AI
+           MOVE TRANCATG-CAT(9)   TO TCCAT09I OF COTRC0AI
+           MOVE TRANCATG-DESC(9)  TO TCDESC09I OF COTRC0AI
+           MOVE TRANCATG-TYP(10)  TO TCTYP10I OF COTRC0AI
+           MOVE TRANCATG-CAT(10)  TO TCCAT10I OF COTRC0AI
+           MOVE TRANCATG-DESC(10) TO TCDESC10I OF COTRC0AI.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-TRANCATG-DATA
+      *----------------------------------------------------------------*
+      * Clears the 10-row screen buffer and its symbolic map
+      * output fields before a fresh page is populated.
+       INITIALIZE-TRANCATG-DATA.
+
+           MOVE SPACES TO WS-TRANCATG-DATA
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               EVALUATE WS-IDX
+                   WHEN 1
+                       MOVE SPACES TO SEL0001I OF COTRC0AI
+                       MOVE SPACES TO TCTYP01I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT01I OF COTRC0AI
+                       MOVE SPACES TO TCDESC01I OF COTRC0AI
+                   WHEN 2
+                       MOVE SPACES TO SEL0002I OF COTRC0AI
+                       MOVE SPACES TO TCTYP02I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT02I OF COTRC0AI
+                       MOVE SPACES TO TCDESC02I OF COTRC0AI
+                   WHEN 3
+                       MOVE SPACES TO SEL0003I OF COTRC0AI
+                       MOVE SPACES TO TCTYP03I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT03I OF COTRC0AI
+                       MOVE SPACES TO TCDESC03I OF COTRC0AI
+                   WHEN 4
+                       MOVE SPACES TO SEL0004I OF COTRC0AI
+                       MOVE SPACES TO TCTYP04I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT04I OF COTRC0AI
+                       MOVE SPACES TO TCDESC04I OF COTRC0AI
+                   WHEN 5
+                       MOVE SPACES TO SEL0005I OF COTRC0AI
+                       MOVE SPACES TO TCTYP05I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT05I OF COTRC0AI
+                       MOVE SPACES TO TCDESC05I OF COTRC0AI
+                   WHEN 6
+                       MOVE SPACES TO SEL0006I OF COTRC0AI
+                       MOVE SPACES TO TCTYP06I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT06I OF COTRC0AI
+                       MOVE SPACES TO TCDESC06I OF COTRC0AI
+                   WHEN 7
+                       MOVE SPACES TO SEL0007I OF COTRC0AI
+                       MOVE SPACES TO TCTYP07I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT07I OF COTRC0AI
+                       MOVE SPACES TO TCDESC07I OF COTRC0AI
+                   WHEN 8
+                       MOVE SPACES TO SEL0008I OF COTRC0AI
+                       MOVE SPACES TO TCTYP08I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT08I OF COTRC0AI
+                       MOVE SPACES TO TCDESC08I OF COTRC0AI
+                   WHEN 9
+                       MOVE SPACES TO SEL0009I OF COTRC0AI
+                       MOVE SPACES TO TCTYP09I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT09I OF COTRC0AI
+                       MOVE SPACES TO TCDESC09I OF COTRC0AI
+                   WHEN 10
+                       MOVE SPACES TO SEL0010I OF COTRC0AI
+                       MOVE SPACES TO TCTYP10I OF COTRC0AI
+                       MOVE ZEROS  TO TCCAT10I OF COTRC0AI
+                       MOVE SPACES TO TCDESC10I OF COTRC0AI
+               END-EVALUATE
+           END-PERFORM.
+      *----------------------------------------------------------------*
+      *                      CHECK-SESSION-IDLE
+      *----------------------------------------------------------------*
+      * Forces an idle session back to sign-on instead of resuming
+      * the requested action. Compares today's date/time against
+      * the CDEMO-LAST-ACTIVITY-DT/TM stamp the prior program left
+      * in the COMMAREA, then re-stamps it to now so the next task
+      * has a fresh baseline.
+       CHECK-SESSION-IDLE.
+           SET WS-SESSION-NOT-IDLE TO TRUE
+           IF CDEMO-LAST-ACTIVITY-DT NOT EQUAL ZEROS
+              MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+              IF WS-CURDATE-N NOT EQUAL CDEMO-LAST-ACTIVITY-DT
+                 SET WS-SESSION-IS-IDLE TO TRUE
+              ELSE
+                 COMPUTE WS-IDLE-ELAPSED-SECS =
+                    ((WS-CURTIME-HOURS * 3600)
+                      + (WS-CURTIME-MINUTE * 60)
+                      + WS-CURTIME-SECOND)
+                    - ((CDEMO-LAST-ACTIVITY-HH * 3600)
+                      + (CDEMO-LAST-ACTIVITY-MM * 60)
+                      + CDEMO-LAST-ACTIVITY-SS)
+                 IF WS-IDLE-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+                    SET WS-SESSION-IS-IDLE TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-SESSION-IS-IDLE
+      * Idle too long -- force back to sign-on instead of
+      * resuming the task this AID key was meant for.
+              MOVE SPACES TO CDEMO-TO-PROGRAM
+              PERFORM RETURN-TO-PREV-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURDATE-DATA
+           MOVE WS-CURDATE-N          TO CDEMO-LAST-ACTIVITY-DT
+           MOVE WS-CURTIME-HOURS      TO CDEMO-LAST-ACTIVITY-HH
+           MOVE WS-CURTIME-MINUTE     TO CDEMO-LAST-ACTIVITY-MM
+           MOVE WS-CURTIME-SECOND     TO CDEMO-LAST-ACTIVITY-SS
+           .
+       CHECK-SESSION-IDLE-EXIT.
+           EXIT
+           .
+
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+      * Transfer control to the previous screen via EXEC CICS
+      * XCTL, passing the COMMAREA. Defaults to sign-on
+      * (COSGN00C) if no target program is set.
+
+       RETURN-TO-PREV-SCREEN.
+
+      *    Safety check: default to sign-on if target is empty
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
+           END-IF
+      *    Record this program as the source for the target
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+      *    Reset context to initial-entry state
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+      *    XCTL transfers control; this program does not
+      *    receive control back after this call
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-CATGLST-SCREEN
+      *----------------------------------------------------------------*
+      * Populate header fields and send BMS map COTRC0A to
+      * the terminal.
+       SEND-CATGLST-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRC0AO
+
+           IF SEND-ERASE-YES
+               EXEC CICS SEND
+                         MAP('COTRC0A')
+                         MAPSET('COTRC00')
+                         FROM(COTRC0AO)
+                         ERASE
+                         CURSOR
+               END-EXEC
+           ELSE
+               EXEC CICS SEND
+                         MAP('COTRC0A')
+                         MAPSET('COTRC00')
+                         FROM(COTRC0AO)
+                         CURSOR
+               END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-CATGLST-SCREEN
+      *----------------------------------------------------------------*
+      * Receive user input from BMS map COTRC0A into the
+      * symbolic input area COTRC0AI.
+       RECEIVE-CATGLST-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COTRC0A')
+                     MAPSET('COTRC00')
+                     INTO(COTRC0AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+      * Fill screen header: application titles from COTTL01Y,
+      * transaction name, program name, and current date/time
+      * formatted via CSDAT01Y fields.
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRC0AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRC0AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRC0AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRC0AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRC0AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRC0AO.
+
+      *----------------------------------------------------------------*
+      *                      STARTBR-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * Start a browse on the TRANCATG VSAM KSDS from the key
+      * in TRAN-CAT-KEY. Positions the cursor at or after the
+      * given key. Handles NORMAL, NOTFND, and OTHER RESP.
+       STARTBR-TRANCATG-FILE.
+
+           EXEC CICS STARTBR
+                DATASET   (WS-TRANCATG-FILE)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   CONTINUE
+                   SET TRANCATG-EOF TO TRUE
+                   MOVE 'You are at the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READNEXT-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * Read the next sequential record from the TRANCATG
+      * browse into TRAN-CAT-RECORD (see CVTRA04Y.cpy).
+       READNEXT-TRANCATG-FILE.
+
+           EXEC CICS READNEXT
+                DATASET   (WS-TRANCATG-FILE)
+                INTO      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET TRANCATG-EOF TO TRUE
+                   MOVE 'You have reached the bottom of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READPREV-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * Read the previous record from the TRANCATG browse into
+      * TRAN-CAT-RECORD. Used by backward paging.
+       READPREV-TRANCATG-FILE.
+
+           EXEC CICS READPREV
+                DATASET   (WS-TRANCATG-FILE)
+                INTO      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(ENDFILE)
+                   CONTINUE
+                   SET TRANCATG-EOF TO TRUE
+                   MOVE 'You have reached the top of the page...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCKEYINL OF COTRC0AI
+                   PERFORM SEND-CATGLST-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      ENDBR-TRANCATG-FILE
+      *----------------------------------------------------------------*
+      * End the TRANCATG file browse session.
+       ENDBR-TRANCATG-FILE.
+
+           EXEC CICS ENDBR
+                DATASET   (WS-TRANCATG-FILE)
+           END-EXEC.
