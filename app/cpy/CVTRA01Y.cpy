@@ -17,6 +17,7 @@
       * Consuming programs:
       *   CBACT04C.cbl - interest calculation
       *   CBTRN02C.cbl - transaction posting
+      *   CBTRN04C.cbl - posting reconciliation report
       * Data loaded/rebuilt via: app/jcl/TCATBALF.jcl
       * Fixture data: app/data/ASCII/tcatbal.txt
       *   (50 records)
