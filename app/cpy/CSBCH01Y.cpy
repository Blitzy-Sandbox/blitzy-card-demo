@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Record Layout Copybook: Batch job status record (60 bytes)
+      * Defines the record structure for the BATCHSTS VSAM KSDS
+      * dataset -- one record per batch program in the nightly
+      * pipeline, rewritten on every run so the record always
+      * reflects the most recent execution of that job.
+      * Primary key: BATCH-JOB-NAME (8 bytes, position 1)
+      *
+      * Consuming Programs (writers, one record each):
+      *   CBACT01C, CBACT02C, CBACT03C, CBCUS01C,
+      *   CBTRN01C, CBTRN02C, CBTRN03C, CBACT04C
+      * Consuming Programs (reader):
+      *   COADM03C - Batch pipeline status dashboard (admin menu)
+      *
+      * Update pattern: same read-then-create-or-update pattern as
+      * TRAN-CAT-BAL-RECORD in CVTRA01Y.cpy (see CBTRN02C.cbl
+      * paragraph 2700-UPDATE-TCATBAL) -- READ by key; INVALID KEY
+      * means first run, so WRITE a new record, otherwise REWRITE
+      * the existing one.
+      *
+       01 BATCH-STATUS-RECORD.
+      * Bytes 1-8: Batch program name - primary key
+         05 BATCH-JOB-NAME             PIC X(08).
+      * Bytes 9-18: Run date this record was last written,
+      *   CCYY-MM-DD, stamped via FUNCTION CURRENT-DATE.
+         05 BATCH-RUN-DATE             PIC X(10).
+      * Bytes 19-32: Job start timestamp, YYYYMMDDHHMMSS
+         05 BATCH-START-TS             PIC X(14).
+      * Bytes 33-46: Job end timestamp, YYYYMMDDHHMMSS.
+      *   Spaces while the job is still running.
+         05 BATCH-END-TS               PIC X(14).
+      * Bytes 47-50: Job completion return code (0=OK)
+         05 BATCH-RETURN-CD            PIC 9(04).
+      * Byte 51: Job status code.
+         05 BATCH-STATUS-CD            PIC X(01).
+           88 BATCH-STATUS-RUNNING               VALUE 'R'.
+           88 BATCH-STATUS-COMPLETE              VALUE 'C'.
+           88 BATCH-STATUS-FAILED                VALUE 'F'.
+      * Bytes 52-58: Records processed this run, for the
+      *   dashboard's reconciliation display.
+         05 BATCH-RECORD-COUNT         PIC 9(07).
+      * Bytes 59-60: Reserved space
+         05 FILLER                     PIC X(02).
