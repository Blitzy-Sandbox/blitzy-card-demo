@@ -0,0 +1,62 @@
+      *****************************************************************
+      *    Data-structure for merchant category summary report lines
+      *****************************************************************
+      * Record Layout Copybook: Merchant category summary
+      *   report print-line formats (132-char lines), used by
+      *   CBTRN05C to total posted transaction count and dollar
+      *   volume by merchant across TRANSACT-FILE.
+      *
+      * Consuming programs (batch):
+      *   CBTRN05C - Merchant category summary report
+      *
+      * Cross-references:
+      *   Transaction:      CVTRA05Y.cpy (TRAN-RECORD,
+      *                      TRAN-MERCHANT-ID/TRAN-MERCHANT-NAME)
+      *****************************************************************
+       01  MCS-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'MERCHANT CATEGORY SUMMARY REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  MCS-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  MCS-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(11)
+                   VALUE 'MERCHANT ID'.
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  FILLER                        PIC X(30)
+                   VALUE 'MERCHANT NAME'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'TRAN COUNT'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'TOTAL AMOUNT'.
+           05  FILLER                        PIC X(57) VALUE SPACES.
+
+       01  MCS-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  MCS-DETAIL-LINE.
+           05  MCS-DTL-MERCHANT-ID           PIC 9(09).
+           05  FILLER                        PIC X(06) VALUE SPACES.
+           05  MCS-DTL-MERCHANT-NAME         PIC X(50).
+           05  MCS-DTL-TRAN-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(06) VALUE SPACES.
+           05  MCS-DTL-TRAN-AMOUNT           PIC -(9)9.99.
+           05  FILLER                        PIC X(25) VALUE SPACES.
+
+       01  MCS-GRAND-TOTAL-LINE.
+           05  FILLER                        PIC X(46)
+                   VALUE 'GRAND TOTAL'.
+           05  MCS-TOT-TRAN-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(06) VALUE SPACES.
+           05  MCS-TOT-TRAN-AMOUNT           PIC -(9)9.99.
+           05  FILLER                        PIC X(41) VALUE SPACES.
+
+       01  MCS-BLANK-LINE                    PIC X(132) VALUE SPACES.
+      * Mod-log:
+      *   2026-08-09  Reworked detail/column-header lines to key on
+      *               merchant ID/name (TRAN-MERCHANT-ID/-NAME) in
+      *               place of transaction type/category.
+      *
