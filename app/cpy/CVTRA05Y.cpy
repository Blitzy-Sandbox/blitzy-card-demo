@@ -13,7 +13,8 @@
       * Most heavily consumed record layout in CardDemo,
       * used by online transaction screens (COTRN00C,
       * COTRN01C, COTRN02C, COBIL00C, CORPT00C) and batch
-      * processing (CBTRN02C, CBTRN03C, CBACT04C, CBSTM03A)
+      * processing (CBTRN02C, CBTRN03C, CBTRN04C, CBTRN05C,
+      * CBACT04C, CBSTM03A)
       *
       * Cross-references:
       *   CVTRA06Y.cpy - Staging record (DALYTRAN-RECORD,
@@ -60,9 +61,64 @@
            05  TRAN-ORIG-TS                            PIC X(26).               
       * Processing timestamp (bytes 305-330)
       * ISO format YYYY-MM-DD-HH.MM.SS.NNNNNN
-           05  TRAN-PROC-TS                            PIC X(26).               
-      * Reserved for future use (bytes 331-350)
-           05  FILLER                                  PIC X(20).               
+           05  TRAN-PROC-TS                            PIC X(26).
+      * Card-present indicator (byte 331)
+      * 'Y' = physical card was present (POS swipe/dip/tap),
+      * 'N' = card not present (online, phone, mail order,
+      * system-generated fee/interest transactions)
+           05  TRAN-CARD-PRESENT                       PIC X(01).
+               88  TRAN-CARD-IS-PRESENT                VALUE 'Y'.
+               88  TRAN-CARD-NOT-PRESENT               VALUE 'N'.
+      * Dispute/chargeback status (byte 332)
+      * SPACE = no dispute filed (the normal case)
+           05  TRAN-DISPUTE-STATUS                     PIC X(01)
+                                                         VALUE SPACES.
+               88  TRAN-DISPUTE-NONE                   VALUE SPACE.
+               88  TRAN-DISPUTE-PENDING                VALUE 'P'.
+               88  TRAN-DISPUTE-UNDER-REVIEW           VALUE 'R'.
+               88  TRAN-DISPUTE-RESOLVED-CUST          VALUE 'C'.
+               88  TRAN-DISPUTE-RESOLVED-MERCH         VALUE 'M'.
+      * Date the dispute was filed, YYYYMMDD (bytes 333-340)
+      * Spaces when TRAN-DISPUTE-STATUS is SPACE
+           05  TRAN-DISPUTE-DATE                       PIC X(08)
+                                                         VALUE SPACES.
+      * Transaction currency, ISO 4217 alpha-3 (bytes 341-343)
+      * The currency the transaction itself was denominated in,
+      * which may differ from the posting account's settlement
+      * currency (ACCT-CURRENCY-CD in CVACT01Y.cpy). Spaces is
+      * treated as USD by consuming programs.
+           05  TRAN-CURRENCY-CD                         PIC X(03).
+               88  TRAN-CURR-IS-USD              VALUE 'USD' SPACES.
+               88  TRAN-CURR-IS-EUR              VALUE 'EUR'.
+               88  TRAN-CURR-IS-GBP              VALUE 'GBP'.
+               88  TRAN-CURR-IS-CAD              VALUE 'CAD'.
+               88  TRAN-CURR-IS-JPY              VALUE 'JPY'.
+      * Real-time authorization hold outcome (byte 344).
+      * Stamped by COTRN02C when the transaction is entered online,
+      * simulating the approve/decline decision a card network
+      * would return for the authorization hold. SPACE = no
+      * authorization was simulated for this record (e.g. a
+      * transaction loaded directly by batch, which posts straight
+      * to the ledger with no hold step).
+           05  TRAN-AUTH-STATUS                        PIC X(01)
+                                                         VALUE SPACES.
+               88  TRAN-AUTH-NA                        VALUE SPACE.
+               88  TRAN-AUTH-APPROVED                  VALUE 'A'.
+               88  TRAN-AUTH-DECLINED                  VALUE 'D'.
+      * Authorization hold conversion status (byte 345).
+      * Meaningful only on a TRAN-TYPE-CD '04' (Authorization, see
+      * CVTRA03Y.cpy) hold record: COTRN02C's WRITE-AUTH-HOLD-
+      * RECORD stamps a new hold OPEN the instant it is placed;
+      * ADD-TRANSACTION's CONVERT-AUTH-HOLD-RECORD stamps it
+      * CONVERTED once the real purchase/payment/etc. record the
+      * hold covers has been captured. SPACE = not a hold record.
+           05  TRAN-HOLD-STATUS                        PIC X(01)
+                                                         VALUE SPACES.
+               88  TRAN-HOLD-NA                        VALUE SPACE.
+               88  TRAN-HOLD-OPEN                      VALUE 'O'.
+               88  TRAN-HOLD-CONVERTED                 VALUE 'C'.
+      * Reserved for future use (bytes 346-350)
+           05  FILLER                                  PIC X(05).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:01 CDT
       *
