@@ -0,0 +1,112 @@
+      *****************************************************************
+      *    Data-structure for transaction detail report (RECLN 133)
+      *****************************************************************
+      *
+      * Record Layout Copybook: Transaction detail report print
+      * lines. Defines the 133-column report header, column
+      * header, detail, and total line layouts used by CBTRN03C's
+      * transaction detail report (REPTFILE output).
+      *
+      * Not a VSAM record layout -- these are FILLER-driven print
+      * line images, moved whole to FD-REPTFILE-REC (PIC X(133))
+      * one record at a time. Same convention as CVEXP01Y.cpy,
+      * CVAGS01Y.cpy, CVREC01Y.cpy, and CVTAX01Y.cpy use for
+      * their own batch reports.
+      *
+      * Consuming programs:
+      *   CBTRN03C.cbl - Transaction detail report (batch)
+      *
+      * Cross-references:
+      *   CVTRA05Y.cpy - Transaction record (TRAN-ID, TRAN-AMT,
+      *                   TRAN-SOURCE source fields)
+      *   CVACT03Y.cpy - Cross-reference record (XREF-ACCT-ID)
+      *   CVTRA03Y.cpy - Transaction type record (TRAN-TYPE-DESC)
+      *   CVTRA04Y.cpy - Transaction category record
+      *                   (TRAN-CAT-TYPE-DESC)
+      *
+      *****************************************************************
+      * REPORT-NAME-HEADER: title line with the reporting date
+      *   range (bytes 1-133)
+       01  REPORT-NAME-HEADER.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(16)
+               VALUE 'TRANSACTION'.
+           05  FILLER               PIC X(16)
+               VALUE 'DETAIL REPORT'.
+           05  FILLER               PIC X(06) VALUE 'FROM '.
+           05  REPT-START-DATE      PIC X(10).
+           05  FILLER               PIC X(04) VALUE ' TO '.
+           05  REPT-END-DATE        PIC X(10).
+           05  FILLER               PIC X(61) VALUE SPACES.
+      *
+      *****************************************************************
+      * TRANSACTION-HEADER-1: column label line (bytes 1-133)
+       01  TRANSACTION-HEADER-1.
+           05  FILLER               PIC X(16)
+               VALUE 'TRANSACTION ID'.
+           05  FILLER               PIC X(12)
+               VALUE 'ACCOUNT ID'.
+           05  FILLER               PIC X(08) VALUE 'TYPE'.
+           05  FILLER               PIC X(21)
+               VALUE 'TYPE DESCRIPTION'.
+           05  FILLER               PIC X(05) VALUE 'CAT'.
+           05  FILLER               PIC X(21)
+               VALUE 'CATEGORY DESC'.
+           05  FILLER               PIC X(11) VALUE 'SOURCE'.
+           05  FILLER               PIC X(14) VALUE 'AMOUNT'.
+           05  FILLER               PIC X(25) VALUE SPACES.
+      *
+      *****************************************************************
+      * TRANSACTION-HEADER-2: dashed separator line (bytes 1-133)
+       01  TRANSACTION-HEADER-2.
+           05  FILLER               PIC X(133) VALUE ALL '-'.
+      *
+      *****************************************************************
+      * TRANSACTION-DETAIL-REPORT: one enriched transaction row
+      *   (bytes 1-133)
+       01  TRANSACTION-DETAIL-REPORT.
+           05  TRAN-REPORT-TRANS-ID    PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-ACCOUNT-ID  PIC 9(11).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-TYPE-CD     PIC X(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-TYPE-DESC   PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-CAT-CD      PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-CAT-DESC    PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-SOURCE      PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-AMT         PIC -(9)9.99.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+      *
+      *****************************************************************
+      * REPORT-PAGE-TOTALS: page subtotal line (bytes 1-133)
+       01  REPORT-PAGE-TOTALS.
+           05  FILLER               PIC X(07) VALUE 'PAGE '.
+           05  FILLER               PIC X(06) VALUE 'TOTAL:'.
+           05  REPT-PAGE-TOTAL      PIC -(9)9.99.
+           05  FILLER               PIC X(107) VALUE SPACES.
+      *
+      *****************************************************************
+      * REPORT-ACCOUNT-TOTALS: account subtotal line, written
+      *   on a card-number control break (bytes 1-133)
+       01  REPORT-ACCOUNT-TOTALS.
+           05  FILLER               PIC X(13)
+               VALUE 'ACCOUNT TOTAL'.
+           05  FILLER               PIC X(01) VALUE ':'.
+           05  REPT-ACCOUNT-TOTAL   PIC -(9)9.99.
+           05  FILLER               PIC X(106) VALUE SPACES.
+      *
+      *****************************************************************
+      * REPORT-GRAND-TOTALS: run grand-total line (bytes 1-133)
+       01  REPORT-GRAND-TOTALS.
+           05  FILLER               PIC X(11)
+               VALUE 'GRAND TOTAL'.
+           05  FILLER               PIC X(01) VALUE ':'.
+           05  REPT-GRAND-TOTAL     PIC -(9)9.99.
+           05  FILLER               PIC X(108) VALUE SPACES.
+      *
+      * Ver: CardDemo_v1.0 CVTRA07Y Date: 2026-08-09
