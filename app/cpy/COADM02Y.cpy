@@ -25,6 +25,10 @@
       * entry maps an admin option number to a display label
       * and a target CICS program name for XCTL navigation.
       *
+      * Option 10 (Batch Pipeline Status) is a read-only
+      * dashboard over BATCHSTS (see CSBCH01Y.cpy) -- it does
+      * not maintain a VSAM master file like the other options.
+      *
       * Admin menu is only accessible to users with
       * CDEMO-USRTYP-ADMIN (type 'A') from COCOM01Y.cpy.
       * Unlike COMEN02Y.cpy (main menu), this table has no
@@ -38,17 +42,17 @@
       *   User record: CSUSR01Y.cpy (security layout)
       *
        01 CARDDEMO-ADMIN-MENU-OPTIONS.
-      * Number of active admin menu options (currently 4)
-         05 CDEMO-ADMIN-OPT-COUNT           PIC 9(02) VALUE 4.
+      * Number of active admin menu options (currently 10)
+         05 CDEMO-ADMIN-OPT-COUNT           PIC 9(02) VALUE 10.
 
-      * Sequential FILLER data for 4 admin menu entries.
+      * Sequential FILLER data for 10 admin menu entries.
       * Each entry is 45 bytes:
       *   2-byte option number  (PIC 9(02))
       * + 35-byte display label (PIC X(35))
       * + 8-byte program name   (PIC X(08))
-      * Total: 4 x 45 = 180 bytes.
+      * Total: 10 x 45 = 450 bytes.
       * REDEFINES overlay below allows indexed access
-      * with OCCURS 9 (5 spare slots for expansion).
+      * with OCCURS 10 (no spare slots remaining).
          05 CDEMO-ADMIN-OPTIONS-DATA.
 
       * Option 1: User List (Security) -> COUSR00C
@@ -79,18 +83,63 @@
                'User Delete (Security)             '.
            10 FILLER                        PIC X(08) VALUE 'COUSR03C'.
 
+      * Option 5: Change Password (Security) -> COUSR04C
+      *   Self-service password change for the signed-on admin
+           10 FILLER                        PIC 9(02) VALUE 5.
+           10 FILLER                        PIC X(35) VALUE
+               'Change Password (Security)         '.
+           10 FILLER                        PIC X(08) VALUE 'COUSR04C'.
+
+      * Option 6: Audit Trail (Security) -> COUSR05C
+      *   Views the AUDITLOG add/update/delete history for
+      *   security user records maintained by COUSR01C/02C/03C
+           10 FILLER                        PIC 9(02) VALUE 6.
+           10 FILLER                        PIC X(35) VALUE
+               'Audit Trail (Security)             '.
+           10 FILLER                        PIC X(08) VALUE 'COUSR05C'.
+
+      * Option 7: Transaction Type Maintenance -> COTRT00C
+      *   Lists and updates transaction type descriptions in
+      *   the TRANTYPE lookup file
+           10 FILLER                        PIC 9(02) VALUE 7.
+           10 FILLER                        PIC X(35) VALUE
+               'Transaction Type Maintenance       '.
+           10 FILLER                        PIC X(08) VALUE 'COTRT00C'.
+
+      * Option 8: Transaction Category Maintenance -> COTRC00C
+      *   Lists and updates transaction category descriptions
+      *   in the TRANCATG lookup file
+           10 FILLER                        PIC 9(02) VALUE 8.
+           10 FILLER                        PIC X(35) VALUE
+               'Transaction Category Maintenance   '.
+           10 FILLER                        PIC X(08) VALUE 'COTRC00C'.
+
+      * Option 9: Disclosure Group Maintenance -> COGRP00C
+      *   Lists and updates interest rate disclosure groups in
+      *   the DISCGRP lookup file
+           10 FILLER                        PIC 9(02) VALUE 9.
+           10 FILLER                        PIC X(35) VALUE
+               'Disclosure Group Maintenance       '.
+           10 FILLER                        PIC X(08) VALUE 'COGRP00C'.
+
+      * Option 10: Batch Pipeline Status -> COADM03C
+      *   Read-only dashboard of nightly batch job status,
+      *   keyed off BATCHSTS records written by the batch
+      *   pipeline programs (see CSBCH01Y.cpy)
+           10 FILLER                        PIC 9(02) VALUE 10.
+           10 FILLER                        PIC X(35) VALUE
+               'Batch Pipeline Status              '.
+           10 FILLER                        PIC X(08) VALUE 'COADM03C'.
+
       * REDEFINES overlay: Maps the sequential FILLER
       * data into an indexable array for navigation logic.
-      * OCCURS 9 allows up to 9 options (5 beyond current
-      * 4 entries reserved for future expansion).
+      * OCCURS 10 allows up to 10 options (all slots in use;
+      * increase OCCURS to add an 11th).
          05 CDEMO-ADMIN-OPTIONS REDEFINES CDEMO-ADMIN-OPTIONS-DATA.
-           10 CDEMO-ADMIN-OPT OCCURS 9 TIMES.
+           10 CDEMO-ADMIN-OPT OCCURS 10 TIMES.
       * Option number (matches FILLER VALUE above)
              15 CDEMO-ADMIN-OPT-NUM           PIC 9(02).
       * Display label shown on admin menu screen
              15 CDEMO-ADMIN-OPT-NAME          PIC X(35).
       * Target CICS program name for XCTL transfer
              15 CDEMO-ADMIN-OPT-PGMNAME       PIC X(08).
-      *
-      * Ver: CardDemo_v1.0-26-g42273c1-79 Date: 2022-07-20 16:59:12 CDT
-      *
