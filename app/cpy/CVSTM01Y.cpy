@@ -0,0 +1,85 @@
+      *****************************************************************
+      *    Data-structure for account statement print lines
+      *****************************************************************
+      * Record Layout Copybook: Account statement print-line
+      *   formats (132-char lines), used by CBSTM03A to build
+      *   one printed statement per account: a heading block
+      *   with customer name/address and account summary, a
+      *   column header, one detail line per transaction, and
+      *   a closing total line.
+      *
+      * Consuming programs (batch):
+      *   CBSTM03A - Statement generation
+      *
+      * Cross-references:
+      *   Account:  CVACT01Y.cpy (ACCOUNT-RECORD)
+      *   Customer: CVCUS01Y.cpy (CUSTOMER-RECORD)
+      *   Tran:     CVTRA05Y.cpy (TRAN-RECORD)
+      *****************************************************************
+       01  STMT-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'CARDDEMO ACCOUNT STATEMENT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  STMT-HDR-RUN-DATE             PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  STMT-ACCOUNT-HEADER.
+           05  FILLER                        PIC X(15)
+                   VALUE 'ACCOUNT ID : '.
+           05  STMT-ACCT-ID                  PIC 9(11).
+           05  FILLER                        PIC X(15)
+                   VALUE ' STATEMENT OF '.
+           05  STMT-ACCT-NAME                PIC X(50).
+           05  FILLER                        PIC X(41) VALUE SPACES.
+
+       01  STMT-ADDRESS-LINE.
+           05  FILLER                        PIC X(15)
+                   VALUE 'ADDRESS    : '.
+           05  STMT-ADDR-LINE                PIC X(50).
+           05  FILLER                        PIC X(67) VALUE SPACES.
+
+       01  STMT-SUMMARY-LINE.
+           05  FILLER                        PIC X(20)
+                   VALUE 'CREDIT LIMIT : '.
+           05  STMT-CREDIT-LIMIT             PIC -(9)9.99.
+           05  FILLER                        PIC X(20)
+                   VALUE 'CURRENT BALANCE : '.
+           05  STMT-CURR-BALANCE             PIC -(9)9.99.
+           05  FILLER                        PIC X(60) VALUE SPACES.
+
+       01  STMT-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  STMT-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(18)
+                   VALUE 'TRANSACTION ID'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'DATE'.
+           05  FILLER                        PIC X(60)
+                   VALUE 'DESCRIPTION'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'AMOUNT'.
+           05  FILLER                        PIC X(24) VALUE SPACES.
+
+       01  STMT-DETAIL-LINE.
+           05  STMT-DTL-TRAN-ID              PIC X(16).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  STMT-DTL-TRAN-DATE            PIC X(10).
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  STMT-DTL-DESC                 PIC X(58).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  STMT-DTL-AMOUNT               PIC -(9)9.99.
+           05  FILLER                        PIC X(06) VALUE SPACES.
+
+       01  STMT-TOTAL-LINE.
+           05  FILLER                        PIC X(30)
+                   VALUE 'TOTAL TRANSACTIONS THIS STMT :'.
+           05  STMT-TOT-COUNT                PIC ZZZ9.
+           05  FILLER                        PIC X(20)
+                   VALUE '  NET AMOUNT : '.
+           05  STMT-TOT-AMOUNT               PIC -(9)9.99.
+           05  FILLER                        PIC X(59) VALUE SPACES.
+
+       01  STMT-BLANK-LINE                   PIC X(132) VALUE SPACES.
