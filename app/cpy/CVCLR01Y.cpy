@@ -0,0 +1,69 @@
+      *****************************************************************
+      *    Data-structure for credit line review report print lines
+      *****************************************************************
+      * Record Layout Copybook: FICO-based credit line review
+      *   report print-line formats (132-char lines), used by
+      *   CBACT08C to list every account whose credit limit was
+      *   adjusted (or left unchanged) based on its customer's
+      *   FICO score for this review run.
+      *
+      * Consuming programs (batch):
+      *   CBACT08C - Credit line review batch job
+      *
+      * Cross-references:
+      *   Account:  CVACT01Y.cpy (ACCOUNT-RECORD)
+      *   Customer: CVCUS01Y.cpy (CUSTOMER-RECORD)
+      *****************************************************************
+       01  CLR-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'CREDIT LINE REVIEW REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  CLR-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  CLR-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  CLR-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(14)
+                   VALUE 'ACCOUNT ID'.
+           05  FILLER                        PIC X(08)
+                   VALUE 'FICO'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'OLD LIMIT'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'NEW LIMIT'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'ACTION'.
+           05  FILLER                        PIC X(62) VALUE SPACES.
+
+       01  CLR-DETAIL-LINE.
+           05  CLR-DTL-ACCT-ID               PIC 9(11).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  CLR-DTL-FICO                  PIC ZZ9.
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  CLR-DTL-OLD-LIMIT             PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  CLR-DTL-NEW-LIMIT             PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  CLR-DTL-ACTION                PIC X(16).
+           05  FILLER                        PIC X(46) VALUE SPACES.
+
+       01  CLR-TOTAL-LINE.
+           05  FILLER                        PIC X(18)
+                   VALUE 'REVIEWED : '.
+           05  CLR-TOT-REVIEWED              PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  INCREASED : '.
+           05  CLR-TOT-INCREASED             PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  DECREASED : '.
+           05  CLR-TOT-DECREASED             PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  UNCHANGED : '.
+           05  CLR-TOT-UNCHANGED             PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(35) VALUE SPACES.
+
+       01  CLR-BLANK-LINE                    PIC X(132) VALUE SPACES.
