@@ -0,0 +1,59 @@
+      *****************************************************************
+      *    Data-structure for year-end interest tax summary
+      *      report print lines
+      *****************************************************************
+      * Record Layout Copybook: Year-end 1099-style interest
+      *   summary report print-line formats (132-char lines), used
+      *   by CBACT09C to list, per customer, the total interest
+      *   charged (TRAN-TYPE-CD '01' / TRAN-CAT-CD '0005' postings,
+      *   the same system-generated code CBACT04C's 1300-B-WRITE-TX
+      *   writes) across all of that customer's accounts for the
+      *   tax year named in the run's PARM-DATE.
+      *
+      * Consuming programs (batch):
+      *   CBACT09C - Year-end tax/interest summary batch job
+      *
+      * Cross-references:
+      *   Transaction: CVTRA05Y.cpy (TRAN-RECORD)
+      *   Xref:        CVACT03Y.cpy (CARD-XREF-RECORD)
+      *   Customer:    CVCUS01Y.cpy (CUSTOMER-RECORD)
+      *****************************************************************
+       01  TAX-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'YEAR-END INTEREST TAX SUMMARY REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'TAX YEAR : '.
+           05  TAX-HDR-TAX-YEAR              PIC X(04).
+           05  FILLER                        PIC X(66) VALUE SPACES.
+
+       01  TAX-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  TAX-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(12)
+                   VALUE 'CUSTOMER ID'.
+           05  FILLER                        PIC X(30)
+                   VALUE 'CUSTOMER NAME'.
+           05  FILLER                        PIC X(20)
+                   VALUE 'INTEREST CHARGED'.
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  TAX-DETAIL-LINE.
+           05  TAX-DTL-CUST-ID               PIC 9(09).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  TAX-DTL-CUST-NAME             PIC X(28).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  TAX-DTL-INTEREST              PIC -(9)9.99.
+           05  FILLER                        PIC X(65) VALUE SPACES.
+
+       01  TAX-GRAND-TOTAL-LINE.
+           05  FILLER                        PIC X(22)
+                   VALUE 'CUSTOMERS REPORTED : '.
+           05  TAX-TOT-CUST-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(20)
+                   VALUE '  TOTAL INTEREST : '.
+           05  TAX-TOT-INTEREST              PIC -(11)9.99.
+           05  FILLER                        PIC X(57) VALUE SPACES.
+
+       01  TAX-BLANK-LINE                    PIC X(132) VALUE SPACES.
