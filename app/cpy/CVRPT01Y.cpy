@@ -0,0 +1,54 @@
+      *****************************************************************
+      *    Data-structure for report submission record (RECLN 100)
+      *****************************************************************
+      *
+      * Record Layout Copybook: Report submission tracking record
+      * Defines the record structure for the RPTSTAT VSAM KSDS
+      * dataset, which logs each report request submitted from the
+      * batch report screen (CORPT00C) so an operator can tell what
+      * was requested, by whom, and whether it was ever picked up
+      * for JES execution.
+      * Primary key: RPT-REQUEST-ID (16 bytes, position 1).
+      *
+      * Consuming programs (Online):
+      *   CORPT00C - Batch report submission. Writes one record per
+      *              successfully-submitted report request.
+      *
+      * Cross-references:
+      *   COCOM01Y.cpy - Commarea (CDEMO-USER-ID -> RPT-USER-ID)
+      *   CSDAT01Y.cpy - Date/time (WS-CURDATE-N/WS-CURTIME-N used
+      *                   to build RPT-REQUEST-ID and RPT-SUBMIT-TS)
+      *
+      *****************************************************************
+       01  REPORT-REQUEST-RECORD.
+      * --- Request ID, VSAM primary key (bytes 1-16). Built from
+      *     the submitting date and time (YYYYMMDD + HHMMSSMS) so
+      *     keys sort in submission order and never collide within
+      *     the millisecond-granularity clock used elsewhere in
+      *     this application (see CSDAT01Y.cpy WS-CURTIME-MILSEC) ---
+           05  RPT-REQUEST-ID                    PIC X(16).
+      * --- User ID that submitted the request (bytes 17-24) ---
+           05  RPT-USER-ID                       PIC X(08).
+      * --- Report type: 'Daily', 'Monthly', 'Yearly', or 'Custom'
+      *     (bytes 25-34), same values CORPT00C uses for
+      *     WS-REPORT-NAME ---
+           05  RPT-TYPE                          PIC X(10).
+      * --- Report date range, YYYY-MM-DD (bytes 35-44 and 45-54) ---
+           05  RPT-START-DATE                    PIC X(10).
+           05  RPT-END-DATE                      PIC X(10).
+      * --- Timestamp the request was submitted, ISO-like
+      *     YYYY-MM-DD HH:MM:SS.MMMMMM (bytes 55-80) ---
+           05  RPT-SUBMIT-TS                     PIC X(26).
+      * --- Submission status (byte 81). CORPT00C only ever writes
+      *     SUBMITTED -- this program has no way to learn whether
+      *     the batch job it handed to JES via the JOBS TDQ later
+      *     ran to completion or failed, so COMPLETED/FAILED are
+      *     defined for a future batch-side status updater but are
+      *     not set by any program today ---
+           05  RPT-STATUS                        PIC X(01)
+                                                  VALUE 'S'.
+               88  RPT-STATUS-SUBMITTED          VALUE 'S'.
+               88  RPT-STATUS-COMPLETED          VALUE 'C'.
+               88  RPT-STATUS-FAILED             VALUE 'F'.
+      * --- Reserved for future expansion (bytes 82-100) ---
+           05  FILLER                            PIC X(19).
