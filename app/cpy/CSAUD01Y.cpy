@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Record Layout Copybook: Security audit trail record
+      * (135 bytes)
+      * Defines the record structure for the AUDITLOG VSAM KSDS
+      * dataset -- one record per add/update/delete of a USRSEC
+      * user record.
+      * Primary key: AUD-ID (16 bytes, position 1), a sequential
+      * number generated the same way COTRN02C generates TRAN-ID:
+      * STARTBR/READPREV to HIGH-VALUES to find the current high
+      * key, then +1.
+      *
+      * Consuming Programs:
+      *   COUSR01C  - User add: writes one 'A' record
+      *   COUSR02C  - User update: writes one 'U' record
+      *   COUSR03C  - User delete: writes one 'D' record, or one
+      *               'X' record when the user chooses deactivate
+      *               (soft delete) instead of DELETE
+      *   COUSR05C  - Audit trail viewer (admin function)
+      *   COCRDSLC  - Card detail: writes one 'R' record each
+      *               time a user reveals the full PCI card
+      *               number on the masked card detail screen
+      *   COACTUPC  - Account update: writes one 'F' record when
+      *               a credit-limit increase is filed as a
+      *               PENDING request, one 'L' record when an
+      *               admin approves it (PF6), and one 'N' record
+      *               when an admin denies it (PF7) -- the
+      *               permanent history of each decision, since
+      *               ACCT-CRLIMIT-REQ-STATUS/AMT/DATE on the
+      *               account record (CVACT01Y.cpy) only ever
+      *               holds the single most recent request and is
+      *               overwritten the next time one is filed
+      *   COACTVWC  - Account view: writes one 'P' record each
+      *               time a user reveals the unmasked SSN/
+      *               government ID on the account view screen
+      *               (see CSMASKPY.cpy/CSMASKWY.cpy)
+      *
+      * Cross-Ref: CSUSR01Y.cpy (SEC-USR-ID of the affected user)
+      *
+       01 AUDIT-RECORD.
+      * Bytes 1-16: Sequential audit record ID - primary key
+         05 AUD-ID                     PIC 9(16).
+      * Bytes 17-30: Timestamp the audited action occurred,
+      *   YYYYMMDDHHMMSS, stamped by the writing program via
+      *   FUNCTION CURRENT-DATE (same technique as SEC-USR-
+      *   LAST-LOGIN-TS in CSUSR01Y.cpy).
+         05 AUD-TS                     PIC X(14).
+      * Bytes 31-38: User ID of the USRSEC record that was
+      *   added, updated, or deleted.
+         05 AUD-USR-ID                 PIC X(08).
+      * Byte 39: Action code.
+         05 AUD-ACTION-CD              PIC X(01).
+           88 AUD-ACTION-ADD                     VALUE 'A'.
+           88 AUD-ACTION-UPDATE                  VALUE 'U'.
+           88 AUD-ACTION-DELETE                  VALUE 'D'.
+           88 AUD-ACTION-DEACTIVATE              VALUE 'X'.
+           88 AUD-ACTION-REVEAL                   VALUE 'R'.
+           88 AUD-ACTION-CRLIMIT-FILED            VALUE 'F'.
+           88 AUD-ACTION-CRLIMIT-APPROVED         VALUE 'L'.
+           88 AUD-ACTION-CRLIMIT-DENIED           VALUE 'N'.
+           88 AUD-ACTION-PII-REVEAL                VALUE 'P'.
+      * Bytes 40-47: User ID of the signed-on admin who performed
+      *   the action, from CDEMO-USER-ID in the COMMAREA. For a
+      *   reveal record this is the signed-on user who viewed the
+      *   unmasked card number -- see AUD-DESC for the card
+      *   affected, since no USRSEC record is being changed.
+         05 AUD-BY-USR-ID              PIC X(08).
+      * Bytes 48-55: Originating program name.
+         05 AUD-PGM-NAME               PIC X(08).
+      * Bytes 56-135: Free-text description of the change, e.g.
+      *   which fields were modified. Blank for add/delete.
+         05 AUD-DESC                   PIC X(80).
