@@ -0,0 +1,61 @@
+      ******************************************************************
+      *Procedure Division Copybook for storing the attention key
+      ******************************************************************
+      *Maps the raw EIBAID byte returned by EXEC CICS RECEIVE MAP to
+      *the readable 5-character CCARD-AID-* condition flags declared
+      *in CVCRD01Y.cpy's CC-WORK-AREA, so callers can EVALUATE/IF
+      *against CCARD-AID-ENTER, CCARD-AID-PFK03, etc. instead of the
+      *raw DFHAID constants.
+      *PF13 through PF24 are folded onto PF1 through PF12 (shifted
+      *keyboards send PF13-24 for the same physical key as PF1-12 on
+      *a 12-key keypad), so a program only has to test PFK01-PFK12.
+      ******************************************************************
+      * *** PERFORM YYYY-STORE-PFKEY THRU YYYY-STORE-PFKEY-EXIT
+      *        to set CCARD-AID from EIBAID
+      ******************************************************************
+      *
+      * Working storage fields: see CVCRD01Y.cpy for CC-WORK-AREA /
+      *   CCARD-AID and its 88-level conditions
+      * Consumed by: COACTUPC, COACTVWC, COCRDLIC, COCRDSLC, COCRDUPC
+      *
+       YYYY-STORE-PFKEY.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   SET CCARD-AID-ENTER  TO TRUE
+               WHEN EIBAID = DFHCLEAR
+                   SET CCARD-AID-CLEAR  TO TRUE
+               WHEN EIBAID = DFHPA1
+                   SET CCARD-AID-PA1    TO TRUE
+               WHEN EIBAID = DFHPA2
+                   SET CCARD-AID-PA2    TO TRUE
+               WHEN EIBAID = DFHPF1  OR EIBAID = DFHPF13
+                   SET CCARD-AID-PFK01  TO TRUE
+               WHEN EIBAID = DFHPF2  OR EIBAID = DFHPF14
+                   SET CCARD-AID-PFK02  TO TRUE
+               WHEN EIBAID = DFHPF3  OR EIBAID = DFHPF15
+                   SET CCARD-AID-PFK03  TO TRUE
+               WHEN EIBAID = DFHPF4  OR EIBAID = DFHPF16
+                   SET CCARD-AID-PFK04  TO TRUE
+               WHEN EIBAID = DFHPF5  OR EIBAID = DFHPF17
+                   SET CCARD-AID-PFK05  TO TRUE
+               WHEN EIBAID = DFHPF6  OR EIBAID = DFHPF18
+                   SET CCARD-AID-PFK06  TO TRUE
+               WHEN EIBAID = DFHPF7  OR EIBAID = DFHPF19
+                   SET CCARD-AID-PFK07  TO TRUE
+               WHEN EIBAID = DFHPF8  OR EIBAID = DFHPF20
+                   SET CCARD-AID-PFK08  TO TRUE
+               WHEN EIBAID = DFHPF9  OR EIBAID = DFHPF21
+                   SET CCARD-AID-PFK09  TO TRUE
+               WHEN EIBAID = DFHPF10 OR EIBAID = DFHPF22
+                   SET CCARD-AID-PFK10  TO TRUE
+               WHEN EIBAID = DFHPF11 OR EIBAID = DFHPF23
+                   SET CCARD-AID-PFK11  TO TRUE
+               WHEN EIBAID = DFHPF12 OR EIBAID = DFHPF24
+                   SET CCARD-AID-PFK12  TO TRUE
+               WHEN OTHER
+                   SET CCARD-AID-ENTER  TO TRUE
+           END-EVALUATE
+           .
+       YYYY-STORE-PFKEY-EXIT.
+           EXIT
+           .
