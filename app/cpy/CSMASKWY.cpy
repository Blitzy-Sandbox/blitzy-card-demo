@@ -0,0 +1,29 @@
+      ******************************************************************
+      *Working Storage Copybook for PII masking code
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * Working Storage Copybook: input/output buffers for the
+      * SSN and government-ID masking paragraphs.
+      * Companion to CSMASKPY.cpy (PROCEDURE DIVISION paragraphs)
+      *
+      * Included at the 10-level -- designed to nest under a
+      * parent 01-level or 05-level group in the consuming
+      * program's WORKING-STORAGE SECTION.
+      *
+      * Consuming program: COACTVWC.cbl (COPY 'CSMASKWY' under
+      *   WS-MISC-STORAGE at 05-level)
+      *----------------------------------------------------------------*
+      * MASK-SSN-VALUE: caller moves the 9-digit SSN to
+      *   WS-MASK-SSN-IN, PERFORMs MASK-SSN-VALUE THRU
+      *   MASK-SSN-VALUE-EXIT, then moves WS-MASK-SSN-OUT
+      *   to the output field.
+          10 WS-MASK-SSN-IN                        PIC 9(09).
+          10 WS-MASK-SSN-OUT                       PIC X(11).
+      *----------------------------------------------------------------*
+      * MASK-GOVT-ID-VALUE: caller moves the 20-byte government
+      *   ID to WS-MASK-GOVT-IN, PERFORMs MASK-GOVT-ID-VALUE THRU
+      *   MASK-GOVT-ID-VALUE-EXIT, then moves WS-MASK-GOVT-OUT
+      *   to the output field.
+          10 WS-MASK-GOVT-IN                       PIC X(20).
+          10 WS-MASK-GOVT-OUT                      PIC X(20).
+      *
