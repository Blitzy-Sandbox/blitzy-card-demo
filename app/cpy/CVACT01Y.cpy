@@ -17,10 +17,13 @@
       *   COBIL00C - Bill payment
       * Consuming Programs (Batch):
       *   CBACT01C - Account file read utility
+      *   CBACT03C - Cross-reference orphan detector (account
+      *              foreign-key lookup only)
       *   CBACT04C - Interest calculation
       *   CBTRN01C - Daily transaction driver
       *   CBTRN02C - Transaction posting engine
       *   CBSTM03A - Statement generation
+      *   CBACT05C - Account expiration pre-check report
       *
       * Data loaded via: app/jcl/ACCTFILE.jcl
       *
@@ -69,8 +72,69 @@
       *     Links to DIS-ACCT-GROUP-ID in CVTRA02Y.cpy
       *     (bytes 113-122) ---
            05  ACCT-GROUP-ID                     PIC X(10).
-      * --- Reserved for future expansion (bytes 123-300) ---
-           05  FILLER                            PIC X(178).      
+      * --- Date of the account's most recent posted
+      *     transaction, YYYY-MM-DD (bytes 123-132). Stamped
+      *     by CBTRN02C's 2800-UPDATE-ACCOUNT-REC from the
+      *     posted transaction's origination timestamp. Spaces
+      *     until the account's first posted transaction. ---
+           05  ACCT-LAST-ACTIVITY-DATE           PIC X(10).
+      * --- Account's billing/settlement currency, ISO 4217
+      *     alpha-3 (bytes 133-135). Transactions on this
+      *     account may post in other currencies (see
+      *     TRAN-CURRENCY-CD in CVTRA05Y.cpy); ACCT-CURR-BAL
+      *     itself is always carried in this currency. Spaces
+      *     is treated as USD by consuming programs. ---
+           05  ACCT-CURRENCY-CD                  PIC X(03).
+               88  ACCT-CURR-IS-USD              VALUE 'USD' SPACES.
+               88  ACCT-CURR-IS-EUR              VALUE 'EUR'.
+               88  ACCT-CURR-IS-GBP              VALUE 'GBP'.
+               88  ACCT-CURR-IS-CAD              VALUE 'CAD'.
+               88  ACCT-CURR-IS-JPY              VALUE 'JPY'.
+      * --- Rewards-program points balance. Accrued by CBTRN02C
+      *     during transaction posting (see 2800-UPDATE-ACCOUNT-REC);
+      *     not decremented anywhere yet, since this application has
+      *     no rewards-redemption flow (bytes 136-144) ---
+           05  ACCT-REWARD-POINTS                PIC 9(09) VALUE ZEROS.
+      * --- Credit-limit change request, maintained by COACTUPC.
+      *     A credit-limit increase entered on the account update
+      *     screen is applied immediately when it is small enough
+      *     to auto-approve; a larger increase is instead parked
+      *     here PENDING until an administrator approves or denies
+      *     it with PF6/PF7 (bytes 145-167). This is current-
+      *     request working storage only, not a history -- it
+      *     holds just the most recent filing and is overwritten
+      *     the next time one is filed. COACTUPC also writes one
+      *     permanent AUDITLOG record (CSAUD01Y.cpy, action codes
+      *     F/L/N) each time a request is filed, approved, or
+      *     denied, so the full decision history survives past
+      *     the next filing. ---
+           05  ACCT-CRLIMIT-REQ-STATUS           PIC X(01)
+                                                  VALUE SPACES.
+               88  ACCT-CRLIMIT-REQ-NONE         VALUE SPACES.
+               88  ACCT-CRLIMIT-REQ-PENDING      VALUE 'P'.
+               88  ACCT-CRLIMIT-REQ-APPROVED     VALUE 'A'.
+               88  ACCT-CRLIMIT-REQ-DENIED       VALUE 'D'.
+      * --- Requested new credit limit, valid while
+      *     ACCT-CRLIMIT-REQ-STATUS is PENDING ---
+           05  ACCT-CRLIMIT-REQ-AMT              PIC S9(10)V99
+                                                  VALUE ZERO.
+      * --- Date the request was filed, YYYY-MM-DD ---
+           05  ACCT-CRLIMIT-REQ-DATE             PIC X(10)
+                                                  VALUE SPACES.
+      * --- Velocity/fraud-scoring counter, maintained by
+      *     CBTRN02C's 1500-B-LOOKUP-ACCT. Counts transactions
+      *     posted for this account on ACCT-DAILY-TXN-DATE;
+      *     reset to 1 the first time a transaction with a
+      *     different date is seen. Once the daily count would
+      *     exceed the program's velocity limit, that and every
+      *     later transaction that day is rejected (bytes
+      *     168-181) ---
+           05  ACCT-DAILY-TXN-COUNT               PIC 9(04)
+                                                  VALUE ZEROS.
+           05  ACCT-DAILY-TXN-DATE                PIC X(10)
+                                                  VALUE SPACES.
+      * --- Reserved for future expansion (bytes 182-300) ---
+           05  FILLER                            PIC X(119).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:59 CDT
       *
