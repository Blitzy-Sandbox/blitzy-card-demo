@@ -46,10 +46,20 @@
       * --- Card and timestamps (bytes 263-330) ---
            05  DALYTRAN-CARD-NUM                       PIC X(16).               
       *     26-char ISO timestamps (YYYY-MM-DD-HH.MM.SS.nnnnnn)
-           05  DALYTRAN-ORIG-TS                        PIC X(26).               
-           05  DALYTRAN-PROC-TS                        PIC X(26).               
-      * --- Reserved filler (bytes 331-350) ---
-           05  FILLER                                  PIC X(20).       
+           05  DALYTRAN-ORIG-TS                        PIC X(26).
+           05  DALYTRAN-PROC-TS                        PIC X(26).
+      * --- Card-present indicator (byte 331) ---
+      *     'Y' = physical card present (POS swipe/dip/tap),
+      *     'N' = card not present (online, phone, mail order)
+           05  DALYTRAN-CARD-PRESENT                   PIC X(01).
+               88  DALYTRAN-CARD-IS-PRESENT            VALUE 'Y'.
+               88  DALYTRAN-CARD-NOT-PRESENT           VALUE 'N'.
+      * --- Transaction currency, ISO 4217 alpha-3 (bytes
+      *     332-334). Mirrors TRAN-CURRENCY-CD in CVTRA05Y.cpy;
+      *     spaces is treated as USD by consuming programs. ---
+           05  DALYTRAN-CURRENCY-CD                    PIC X(03).
+      * --- Reserved filler (bytes 335-350) ---
+           05  FILLER                                  PIC X(16).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:01 CDT
       *
