@@ -0,0 +1,45 @@
+      ******************************************************************
+      *Procedure Division Copybook for PII masking code
+      ******************************************************************
+      *Masks SSN and government-issued-ID values for display,
+      *leaving only the last 4 digits/characters visible
+      ******************************************************************
+      * ***  PERFORM MASK-SSN-VALUE THRU MASK-SSN-VALUE-EXIT
+      *         to mask WS-MASK-SSN-IN into WS-MASK-SSN-OUT
+      *      PERFORM MASK-GOVT-ID-VALUE THRU
+      *         MASK-GOVT-ID-VALUE-EXIT to mask
+      *         WS-MASK-GOVT-IN into WS-MASK-GOVT-OUT
+      ******************************************************************
+      *
+      * Working storage fields: see CSMASKWY.cpy for the
+      *   WS-MASK-SSN-IN/OUT and WS-MASK-GOVT-IN/OUT buffers
+      * Consumed by: COACTVWC.cbl (via COPY CSMASKPY) -- factored
+      *   out of COACTVWC's own 1200-SETUP-SCREEN-VARS so any
+      *   other program that needs to display a masked SSN or
+      *   government ID (COCRDSLC, COACTUPC, COCRDUPC) can reuse
+      *   the same masking rule instead of duplicating the STRING
+      *   logic locally
+      *
+      * Masks a 9-digit SSN to XXX-XX-nnnn, showing only the
+      * last 4 digits -- same masking shape as a PCI-masked
+      * card number.
+       MASK-SSN-VALUE.
+           STRING 'XXX' '-' 'XX' '-'
+                  WS-MASK-SSN-IN(6:4)      DELIMITED BY SIZE
+                  INTO WS-MASK-SSN-OUT
+           .
+       MASK-SSN-VALUE-EXIT.
+           EXIT
+           .
+
+      * Masks a 20-byte government-issued ID, showing only the
+      * last 4 characters and masking the rest with 'X'.
+       MASK-GOVT-ID-VALUE.
+           STRING 'XXXXXXXXXXXXXXXX'
+                  WS-MASK-GOVT-IN(17:4)    DELIMITED BY SIZE
+                  INTO WS-MASK-GOVT-OUT
+           .
+       MASK-GOVT-ID-VALUE-EXIT.
+           EXIT
+           .
+      *
