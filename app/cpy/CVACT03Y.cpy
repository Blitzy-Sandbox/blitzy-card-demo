@@ -23,7 +23,7 @@
       *   COTRN02C, COBIL00C
       * Consuming programs (batch):
       *   CBACT03C, CBTRN01C, CBTRN02C, CBTRN03C,
-      *   CBACT04C, CBSTM03A
+      *   CBACT04C, CBSTM03A, CBACT05C
       *
       * Cross-references:
       *   Card:     CVACT02Y.cpy (CARD-RECORD)
@@ -42,9 +42,20 @@
       * XREF-ACCT-ID: 11-digit account ID foreign key
       *   (bytes 26-36). Links to ACCOUNT-RECORD in
       *   CVACT01Y.cpy
-           05  XREF-ACCT-ID                      PIC 9(11).                     
-      * FILLER: Reserved space (bytes 37-50, 14 bytes)
-           05  FILLER                            PIC X(14).                     
+           05  XREF-ACCT-ID                      PIC 9(11).
+      * XREF-RELATIONSHIP-CD: cardholder's relationship to the
+      *   account this card is issued against (byte 37).
+      *   'P' = primary cardholder, 'A' = authorized user
+      *   (add-on card, same account, different person),
+      *   'J' = joint accountholder. Set when a card is issued
+      *   against an account that already has a card on file;
+      *   the first card on any account is always Primary.
+           05  XREF-RELATIONSHIP-CD              PIC X(01).
+               88  XREF-RELATIONSHIP-PRIMARY         VALUE 'P'.
+               88  XREF-RELATIONSHIP-AUTH-USER       VALUE 'A'.
+               88  XREF-RELATIONSHIP-JOINT           VALUE 'J'.
+      * FILLER: Reserved space (bytes 38-50, 13 bytes)
+           05  FILLER                            PIC X(13).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:00 CDT
       *
