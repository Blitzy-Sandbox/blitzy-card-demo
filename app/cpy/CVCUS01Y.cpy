@@ -11,8 +11,10 @@
       * Data loaded via: app/jcl/CUSTFILE.jcl
       *
       * Consuming programs:
-      *   Online: COACTVWC, COACTUPC, COCRDSLC, COCRDUPC
-      *   Batch:  CBCUS01C, CBTRN01C
+      *   Online: COACTVWC, COACTUPC, COCRDSLC, COCRDUPC, COTRN02C
+      *           (CUST-EMAIL-ADDR lookup only, for decline notices)
+      *   Batch:  CBCUS01C, CBTRN01C, CBACT05C, CBACT03C (orphan
+      *           detector, customer foreign-key lookup only)
       *   Stmt:   CBSTM03A
       *
       * Cross-references:
@@ -66,9 +68,18 @@
       * FICO credit score (bytes 330-332)
       * Numeric PIC 9(03), practical range 300-850
            05  CUST-FICO-CREDIT-SCORE                  PIC 9(03).
-      * --- Reserved area (bytes 333-500) ---
-      * Filler reserved for future expansion (168 bytes)
-           05  FILLER                                  PIC X(168).      
+      * --- Electronic contact fields (bytes 333-383) ---
+      * Customer email address (bytes 333-382)
+           05  CUST-EMAIL-ADDR                         PIC X(50).
+      * Preferred contact method (byte 383)
+      * E=Email, P=Phone, M=Mail
+           05  CUST-PREF-CONTACT-METHOD                PIC X(01).
+               88  CUST-PREF-CONTACT-EMAIL              VALUE 'E'.
+               88  CUST-PREF-CONTACT-PHONE              VALUE 'P'.
+               88  CUST-PREF-CONTACT-MAIL               VALUE 'M'.
+      * --- Reserved area (bytes 384-500) ---
+      * Filler reserved for future expansion (117 bytes)
+           05  FILLER                                  PIC X(117).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:00 CDT
       *
