@@ -46,8 +46,8 @@
       *
        01 CARDDEMO-MAIN-MENU-OPTIONS.
       *
-      * Active option count (10 menu choices defined below)
-         05 CDEMO-MENU-OPT-COUNT           PIC 9(02) VALUE 10.
+      * Active option count (12 menu choices defined below)
+         05 CDEMO-MENU-OPT-COUNT           PIC 9(02) VALUE 12.
       *
       * Literal table data: each group of 4 FILLER items
       * defines one menu option entry (46 bytes per entry).
@@ -127,9 +127,23 @@
            10 FILLER                       PIC X(08) VALUE 'COBIL00C'.
            10 FILLER                       PIC X(01) VALUE 'U'.
       *
+      * Option 11: Change Password -> COUSR04C (User)
+           10 FILLER                       PIC 9(02) VALUE 11.
+           10 FILLER                       PIC X(35) VALUE
+               'Change Password                    '.
+           10 FILLER                       PIC X(08) VALUE 'COUSR04C'.
+           10 FILLER                       PIC X(01) VALUE 'U'.
+      *
+      * Option 12: Balance Transfer -> COTRB00C (User)
+           10 FILLER                       PIC 9(02) VALUE 12.
+           10 FILLER                       PIC X(35) VALUE
+               'Balance Transfer                   '.
+           10 FILLER                       PIC X(08) VALUE 'COTRB00C'.
+           10 FILLER                       PIC X(01) VALUE 'U'.
+      *
       * REDEFINES overlay: maps the literal FILLER data above
-      * into an indexable table with OCCURS 12 (10 active
-      * entries plus 2 reserved expansion slots).
+      * into an indexable table with OCCURS 12 (all 12 slots
+      * now active).
       * Programs access options via subscript:
       *   CDEMO-MENU-OPT-NUM(idx)     - option number
       *   CDEMO-MENU-OPT-NAME(idx)    - display label
@@ -142,6 +156,3 @@
              15 CDEMO-MENU-OPT-NAME          PIC X(35).
              15 CDEMO-MENU-OPT-PGMNAME       PIC X(08).
              15 CDEMO-MENU-OPT-USRTYPE       PIC X(01).
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:58 CDT
-      *
