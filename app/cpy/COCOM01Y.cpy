@@ -24,18 +24,20 @@
       * the COMMAREA parameter on every EXEC CICS XCTL and
       * EXEC CICS RETURN TRANSID call.
       *
-      * Total size: 160 bytes
+      * Total size: 174 bytes
       *
       * The COMMAREA enables pseudo-conversational state
       * management in CICS -- each program stores its state
       * here before returning control to CICS, and reads it
       * back on re-entry.
       *
-      * Consuming programs: All 17 online CICS programs
+      * Consuming programs: All 27 online CICS programs
       *   COSGN00C, COMEN01C, COADM01C, COACTVWC, COACTUPC,
       *   COCRDLIC, COCRDSLC, COCRDUPC, COTRN00C, COTRN01C,
       *   COTRN02C, COBIL00C, CORPT00C, COUSR00C, COUSR01C,
-      *   COUSR02C, COUSR03C
+      *   COUSR02C, COUSR03C, COUSR04C, COUSR05C, COTRT00C,
+      *   COTRT01C, COTRC00C, COTRC01C, COGRP00C, COGRP01C,
+      *   COADM03C, COTRB00C
       *
       * Cross-references:
       *   Sign-on populates:  app/cbl/COSGN00C.cbl
@@ -124,5 +126,24 @@
       * Last BMS mapset name used (bytes 154-160)
              10  CDEMO-LAST-MAPSET            PIC X(7).
       *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:57 CDT
-      *
+      * --- SESSION-INFO: idle-timeout tracking ---------------
+      * Stamped by every online program right after it restores
+      * the COMMAREA on a pseudo-conversational re-entry. On the
+      * NEXT re-entry, each program compares the current date/
+      * time against this stamp; a session idle longer than that
+      * program's timeout threshold is forced back to sign-on
+      * (COSGN00C) instead of resuming the requested action.
+      * Zeros means no activity has been stamped yet (the first
+      * task of a session), which always skips the idle check.
+      *
+          05 CDEMO-SESSION-INFO.
+      * Date of last user activity, CCYYMMDD (bytes 161-168)
+             10 CDEMO-LAST-ACTIVITY-DT         PIC 9(08).
+      * Time of last user activity (bytes 169-174). Component
+      * view (HH/MM/SS) avoids reference-modifying a numeric
+      * field when computing elapsed seconds -- same style as
+      * WS-CURTIME in CSDAT01Y.cpy.
+             10 CDEMO-LAST-ACTIVITY-TM.
+                15 CDEMO-LAST-ACTIVITY-HH      PIC 9(02).
+                15 CDEMO-LAST-ACTIVITY-MM      PIC 9(02).
+                15 CDEMO-LAST-ACTIVITY-SS      PIC 9(02).
