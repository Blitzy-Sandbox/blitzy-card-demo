@@ -0,0 +1,71 @@
+      *****************************************************************
+      *    Data-structure for account group summary report lines
+      *****************************************************************
+      * Record Layout Copybook: Account group summary report
+      *   print-line formats (132-char lines), used by CBACT07C to
+      *   total account counts and balances by ACCT-GROUP-ID across
+      *   ACCTFILE, alongside each group's standard interest rate
+      *   from DISCGRP.
+      *
+      * Consuming programs (batch):
+      *   CBACT07C - Account group summary report
+      *
+      * Cross-references:
+      *   Account:            CVACT01Y.cpy (ACCOUNT-RECORD)
+      *   Disclosure group:   CVTRA02Y.cpy (DIS-GROUP-RECORD)
+      *****************************************************************
+       01  AGS-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'ACCOUNT GROUP SUMMARY REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  AGS-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  AGS-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(10) VALUE 'GROUP ID'.
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE 'ACCOUNTS'.
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  FILLER                        PIC X(15)
+                   VALUE 'TOTAL BALANCE'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(13)
+                   VALUE 'AVG BALANCE'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(16)
+                   VALUE 'TOTAL CR LIMIT'.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  FILLER                        PIC X(09) VALUE 'STD RATE'.
+           05  FILLER                        PIC X(42) VALUE SPACES.
+
+       01  AGS-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  AGS-DETAIL-LINE.
+           05  AGS-DTL-GROUP-ID              PIC X(10).
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  AGS-DTL-ACCT-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  AGS-DTL-TOTAL-BAL             PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  AGS-DTL-AVG-BAL               PIC -(7)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  AGS-DTL-TOTAL-CRLIMIT         PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  AGS-DTL-STD-RATE              PIC Z9.99.
+           05  FILLER                        PIC X(01) VALUE '%'.
+           05  FILLER                        PIC X(54) VALUE SPACES.
+
+       01  AGS-GRAND-TOTAL-LINE.
+           05  FILLER                        PIC X(14)
+                   VALUE 'GRAND TOTAL'.
+           05  AGS-TOT-ACCT-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  AGS-TOT-TOTAL-BAL             PIC -(9)9.99.
+           05  FILLER                        PIC X(16) VALUE SPACES.
+           05  AGS-TOT-TOTAL-CRLIMIT         PIC -(9)9.99.
+           05  FILLER                        PIC X(64) VALUE SPACES.
+
+       01  AGS-BLANK-LINE                    PIC X(132) VALUE SPACES.
