@@ -0,0 +1,64 @@
+      *****************************************************************
+      *    Data-structure for account expiration report print lines
+      *****************************************************************
+      * Record Layout Copybook: Account expiration pre-check
+      *   report print-line formats (132-char lines), used by
+      *   CBACT05C to list accounts that are already expired or
+      *   are expiring soon, ahead of the CBTRN02C posting run
+      *   that would otherwise reject their transactions with
+      *   validation reason 103.
+      *
+      * Consuming programs (batch):
+      *   CBACT05C - Account expiration pre-check report
+      *
+      * Cross-references:
+      *   Account:  CVACT01Y.cpy (ACCOUNT-RECORD)
+      *   Customer: CVCUS01Y.cpy (CUSTOMER-RECORD)
+      *****************************************************************
+       01  EXP-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'ACCOUNT EXPIRATION PRE-CHECK REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  EXP-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  EXP-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  EXP-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(14)
+                   VALUE 'ACCOUNT ID'.
+           05  FILLER                        PIC X(52)
+                   VALUE 'CUSTOMER NAME'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'EXPIRES'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'STATUS'.
+           05  FILLER                        PIC X(10)
+                   VALUE 'DAYS'.
+           05  FILLER                        PIC X(26) VALUE SPACES.
+
+       01  EXP-DETAIL-LINE.
+           05  EXP-DTL-ACCT-ID               PIC 9(11).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  EXP-DTL-CUST-NAME             PIC X(50).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  EXP-DTL-EXP-DATE              PIC X(10).
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  EXP-DTL-STATUS                PIC X(12).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  EXP-DTL-DAYS                  PIC -(4)9.
+           05  FILLER                        PIC X(26) VALUE SPACES.
+
+       01  EXP-TOTAL-LINE.
+           05  FILLER                        PIC X(24)
+                   VALUE 'TOTAL EXPIRED : '.
+           05  EXP-TOT-EXPIRED               PIC ZZZ9.
+           05  FILLER                        PIC X(24)
+                   VALUE '  TOTAL EXPIRING SOON : '.
+           05  EXP-TOT-EXPIRING              PIC ZZZ9.
+           05  FILLER                        PIC X(80) VALUE SPACES.
+
+       01  EXP-BLANK-LINE                    PIC X(132) VALUE SPACES.
