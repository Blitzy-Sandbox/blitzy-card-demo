@@ -0,0 +1,103 @@
+      *****************************************************************
+      *    Data-structure for posting reconciliation report lines
+      *****************************************************************
+      * Record Layout Copybook: Posting reconciliation report
+      *   print-line formats (132-char lines), used by CBTRN04C
+      *   to confirm that everything CBTRN02C posted to
+      *   TRANSACT and TCATBALF agrees before CBTRN03C runs its
+      *   reports off of TRANSACT.
+      *
+      * Consuming programs (batch):
+      *   CBTRN04C - Posting reconciliation report
+      *
+      * Cross-references:
+      *   Transaction:      CVTRA05Y.cpy (TRAN-RECORD)
+      *   Category balance: CVTRA01Y.cpy (TRAN-CAT-BAL-RECORD)
+      *****************************************************************
+       01  RCN-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'POSTING RECONCILIATION REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  RCN-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  RCN-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  RCN-TRANSACT-LINE.
+           05  FILLER                        PIC X(30)
+                   VALUE 'TRANSACT FILE  RECORD COUNT : '.
+           05  RCN-TRANSACT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(10)
+                   VALUE '  AMOUNT :'.
+           05  RCN-TRANSACT-AMOUNT           PIC -(9)9.99.
+           05  FILLER                        PIC X(56) VALUE SPACES.
+
+       01  RCN-TCATBAL-LINE.
+           05  FILLER                        PIC X(30)
+                   VALUE 'TCATBAL FILE   RECORD COUNT : '.
+           05  RCN-TCATBAL-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(10)
+                   VALUE '  AMOUNT :'.
+           05  RCN-TCATBAL-AMOUNT            PIC -(9)9.99.
+           05  FILLER                        PIC X(56) VALUE SPACES.
+
+       01  RCN-EXPECTED-LINE.
+           05  FILLER                        PIC X(30)
+                   VALUE 'EXPECTED POSTED (CBTRN02C) : '.
+           05  RCN-EXPECTED-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(82) VALUE SPACES.
+
+       01  RCN-VARIANCE-LINE.
+           05  FILLER                        PIC X(30)
+                   VALUE 'RECORD COUNT VARIANCE :       '.
+           05  RCN-COUNT-VARIANCE            PIC -(9)9.
+           05  FILLER                        PIC X(10)
+                   VALUE '  AMOUNT :'.
+           05  RCN-AMOUNT-VARIANCE           PIC -(9)9.99.
+           05  FILLER                        PIC X(53) VALUE SPACES.
+
+       01  RCN-STATUS-LINE.
+           05  FILLER                        PIC X(24)
+                   VALUE 'RECONCILIATION STATUS : '.
+           05  RCN-STATUS-TEXT               PIC X(16).
+           05  FILLER                        PIC X(92) VALUE SPACES.
+
+       01  RCN-BLANK-LINE                    PIC X(132) VALUE SPACES.
+
+       01  RCN-ACCT-HEADER.
+           05  FILLER                        PIC X(30)
+                   VALUE 'PER-ACCOUNT VARIANCE DETAIL'.
+           05  FILLER                        PIC X(102) VALUE SPACES.
+
+       01  RCN-ACCT-COLUMN-HEADER.
+           05  FILLER                        PIC X(14)
+                   VALUE 'ACCOUNT ID'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'TRANSACT AMT'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'TCATBAL AMT'.
+           05  FILLER                        PIC X(16)
+                   VALUE 'VARIANCE'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'ON ACCTFILE'.
+           05  FILLER                        PIC X(55) VALUE SPACES.
+
+       01  RCN-ACCT-VARIANCE-LINE.
+           05  RCN-ACCT-ID                   PIC 9(11).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  RCN-ACCT-TRANSACT-AMT         PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  RCN-ACCT-TCATBAL-AMT          PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  RCN-ACCT-VARIANCE-AMT         PIC -(9)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  RCN-ACCT-ON-ACCTFILE          PIC X(10).
+           05  FILLER                        PIC X(38) VALUE SPACES.
+
+       01  RCN-NO-ACCT-VARIANCE-LINE.
+           05  FILLER                        PIC X(38)
+                   VALUE 'ALL ACCOUNTS RECONCILED - NO DETAIL'.
+           05  FILLER                        PIC X(94) VALUE SPACES.
