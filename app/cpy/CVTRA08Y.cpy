@@ -0,0 +1,55 @@
+      *****************************************************************
+      *    Data-structure for foreign exchange rate (RECLN = 50)
+      *****************************************************************
+      * Record Layout Copybook: Foreign exchange rate record
+      * (50 bytes). Defines the record structure for the
+      * FXRATEF VSAM KSDS dataset used to convert a posted
+      * transaction's own currency (TRAN-CURRENCY-CD, CVTRA05Y)
+      * into the settlement currency carried by the account
+      * being posted to (ACCT-CURRENCY-CD, CVACT01Y).
+      *
+      * Composite primary key (6 bytes):
+      *   FX-RATE-FROM-CURR (3) + FX-RATE-TO-CURR (3)
+      *
+      * One entry per currency pair, e.g. FROM 'EUR' TO 'USD'.
+      * A same-currency pair (FROM = TO) is not stored -- callers
+      * skip the lookup entirely when TRAN-CURRENCY-CD already
+      * equals ACCT-CURRENCY-CD, the same short-circuit CBACT04C
+      * uses before a DISCGRP-FILE lookup it doesn't need.
+      *
+      * Consuming programs:
+      *   - CBTRN02C.cbl (transaction posting engine)
+      *
+      * Data source:
+      *   app/data/ASCII/fxrate.txt (20 records - all pairs
+      *   among the five ACCT-CURRENCY-CD/TRAN-CURRENCY-CD
+      *   values defined in CVACT01Y.cpy/CVTRA05Y.cpy)
+      * Loaded via:
+      *   app/jcl/FXRATEF.jcl
+      *
+      * Cross-references:
+      *   - CVACT01Y.cpy  (ACCT-CURRENCY-CD, the TO side)
+      *   - CVTRA05Y.cpy  (TRAN-CURRENCY-CD, the FROM side)
+      *
+       01  FX-RATE-RECORD.
+      * Composite key group - 6 bytes (bytes 1-6)
+           05  FX-RATE-KEY.
+      * Source currency - the transaction's own currency
+      * (bytes 1-3)
+              10 FX-RATE-FROM-CURR                     PIC X(03).
+      * Target currency - the posting account's settlement
+      * currency (bytes 4-6)
+              10 FX-RATE-TO-CURR                       PIC X(03).
+      * Conversion rate - multiply a FROM-CURR amount by
+      * this rate to get the equivalent TO-CURR amount.
+      * Signed numeric, 4 whole + 6 decimal digits, packed
+      * (bytes 7-12, 6-byte COMP-3)
+           05  FX-RATE-RATE                             PIC S9(04)V9(06)
+                                                         COMP-3.
+      * Rate effective date, format YYYY-MM-DD (bytes 13-22).
+      * This system keeps one current rate per pair rather
+      * than a rate history, the same single-current-value
+      * approach CVTRA02Y.cpy takes for DIS-INT-RATE.
+           05  FX-RATE-EFFECTIVE-DATE                   PIC X(10).
+      * Reserved/unused space (bytes 23-50, 28 bytes)
+           05  FILLER                                   PIC X(28).
