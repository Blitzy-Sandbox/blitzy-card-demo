@@ -43,9 +43,21 @@
       * Interest rate - signed numeric with implied
       * decimal. S9(04)V99 allows rates up to
       * +/-9999.99% (bytes 17-22, 6-byte DISPLAY)
-           05  DIS-INT-RATE                            PIC S9(04)V99.           
-      * Reserved/unused space (bytes 23-50, 28 bytes)
-           05  FILLER                                  PIC X(28).               
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:16:00 CDT
-      *
+           05  DIS-INT-RATE                            PIC S9(04)V99.
+      * Promotional/introductory interest rate - same
+      * shape as DIS-INT-RATE (bytes 23-28, 6-byte
+      * DISPLAY). Zero/unset means no promotional rate
+      * is on file for this group.
+           05  DIS-PROMO-INT-RATE                      PIC S9(04)V99.
+      * Promotional rate expiry date, format YYYY-MM-DD
+      * (bytes 29-38, matches the PARM-DATE format used
+      * by CBACT04C.cbl). Spaces/LOW-VALUES means no
+      * promotional rate is active for this group. While
+      * this date is on or after the batch run date, the
+      * promotional rate applies instead of DIS-INT-RATE;
+      * once it passes, CBACT04C.cbl reverts to the
+      * standard DIS-INT-RATE automatically -- no separate
+      * "expire the promo" maintenance step is needed.
+           05  DIS-PROMO-EXPIRY-DATE                   PIC X(10).
+      * Reserved/unused space (bytes 39-50, 12 bytes)
+           05  FILLER                                  PIC X(12).
