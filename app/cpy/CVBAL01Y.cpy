@@ -0,0 +1,91 @@
+      *****************************************************************
+      *    Data-structure for daily balance-aging report print lines
+      *****************************************************************
+      * Record Layout Copybook: Daily balance-aging bucket report
+      *   print-line formats (132-char lines), used by CBACT06C to
+      *   list every account's current balance together with an
+      *   aging bucket based on how many days have passed since the
+      *   account's last posted transaction (ACCT-LAST-ACTIVITY-DATE
+      *   in CVACT01Y.cpy, stamped by CBTRN02C's
+      *   2800-UPDATE-ACCOUNT-REC). Detail lines also carry a
+      *   DORMANT flag for accounts that are still active
+      *   (ACCT-ACTIVE-STATUS = 'Y') but fall in the OVER 90 or
+      *   NO ACTIVITY bucket.
+      *
+      * Consuming programs (batch):
+      *   CBACT06C - Daily balance-aging bucket report
+      *
+      * Cross-references:
+      *   Account:  CVACT01Y.cpy (ACCOUNT-RECORD)
+      *   Customer: CVCUS01Y.cpy (CUSTOMER-RECORD)
+      *   Category balance: CVTRA01Y.cpy (TRAN-CAT-BAL-RECORD)
+      *****************************************************************
+       01  BAL-PAGE-HEADER.
+           05  FILLER                        PIC X(40)
+                   VALUE 'DAILY BALANCE-AGING BUCKET REPORT'.
+           05  FILLER                        PIC X(12)
+                   VALUE 'RUN DATE : '.
+           05  BAL-HDR-RUN-DATE              PIC X(10).
+           05  FILLER                        PIC X(70) VALUE SPACES.
+
+       01  BAL-COLUMN-HEADER-1.
+           05  FILLER                        PIC X(132)
+                   VALUE ALL '-'.
+
+       01  BAL-COLUMN-HEADER-2.
+           05  FILLER                        PIC X(14)
+                   VALUE 'ACCOUNT ID'.
+           05  FILLER                        PIC X(52)
+                   VALUE 'CUSTOMER NAME'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'LAST ACTIVITY'.
+           05  FILLER                        PIC X(15)
+                   VALUE 'AGING BUCKET'.
+           05  FILLER                        PIC X(17)
+                   VALUE 'CURRENT BALANCE'.
+           05  FILLER                        PIC X(09)
+                   VALUE 'DORMANT'.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+
+       01  BAL-DETAIL-LINE.
+           05  BAL-DTL-ACCT-ID               PIC 9(11).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  BAL-DTL-CUST-NAME             PIC X(50).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  BAL-DTL-LAST-ACT-DATE         PIC X(10).
+           05  FILLER                        PIC X(05) VALUE SPACES.
+           05  BAL-DTL-BUCKET                PIC X(12).
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  BAL-DTL-BALANCE               PIC -(9)9.99.
+           05  FILLER                        PIC X(04) VALUE SPACES.
+      * Flags accounts still ACCT-ACTIVE-STATUS = 'Y' but filed in
+      * the OVER 90 or NO ACTIVITY bucket -- candidates for a
+      * closure or reactivation-outreach review.
+           05  BAL-DTL-DORMANT-FLAG          PIC X(07) VALUE SPACES.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+
+       01  BAL-TOTAL-LINE.
+           05  FILLER                        PIC X(16)
+                   VALUE 'CURRENT      : '.
+           05  BAL-TOT-CURRENT               PIC ZZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  31-60 DAYS : '.
+           05  BAL-TOT-31-60                 PIC ZZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  61-90 DAYS : '.
+           05  BAL-TOT-61-90                 PIC ZZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  OVER 90    : '.
+           05  BAL-TOT-OVER-90               PIC ZZZ9.
+           05  FILLER                        PIC X(16)
+                   VALUE '  NO ACTIVITY: '.
+           05  BAL-TOT-NO-ACTIVITY           PIC ZZZ9.
+           05  FILLER                        PIC X(03)
+                   VALUE '  '.
+           05  FILLER                        PIC X(11)
+                   VALUE 'DORMANT: '.
+           05  BAL-TOT-DORMANT               PIC ZZZ9.
+           05  FILLER                        PIC X(14) VALUE SPACES.
+
+       01  BAL-BLANK-LINE                    PIC X(132) VALUE SPACES.
