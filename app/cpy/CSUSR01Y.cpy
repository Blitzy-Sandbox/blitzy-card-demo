@@ -38,7 +38,14 @@
       * Cross-Ref:  COCOM01Y.cpy (CDEMO-USRTYP-ADMIN/USER)
       * Parallel:   UNUSED1Y.cpy (same structure, UNUSED- prefix)
       *
-      * Total record size: 80 bytes (8+20+20+8+1+23)
+      * Total record size: 88 bytes (8+20+20+8+1+2+1+14+8+6).
+      * Grew from the original 80 bytes to add
+      * SEC-USR-PWD-CHANGED-DT once the trailing FILLER reserve
+      * ran out (see byte map below) -- safe to grow because this
+      * record is only ever moved by length (LENGTH OF
+      * SEC-USER-DATA) through EXEC CICS READ/WRITE/REWRITE; no
+      * batch FD fixes its record length the way ACCTFILE/
+      * TRANFILE do.
       *
        01 SEC-USER-DATA.
       * Bytes 1-8: User ID - primary key for USRSEC
@@ -57,8 +64,57 @@
       *   Maps to 88-level conditions in COCOM01Y.cpy:
       *     CDEMO-USRTYP-ADMIN / CDEMO-USRTYP-USER
          05 SEC-USR-TYPE               PIC X(01).
-      * Bytes 58-80: Reserved for future expansion
-         05 SEC-USR-FILLER             PIC X(23).
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:59 CDT
-      *
+      * Byte 58: Consecutive failed-login count, reset to zero
+      *   on every successful sign-on. Maintained by COSGN00C.
+         05 SEC-USR-FAILED-LOGIN-CNT   PIC 9(02).
+      * Byte 60: Account lockout flag, set to 'Y' by COSGN00C
+      *   once SEC-USR-FAILED-LOGIN-CNT reaches the lockout
+      *   threshold. Cleared by COUSR02C (user update) to
+      *   restore sign-on access.
+         05 SEC-USR-LOCKOUT-FLAG       PIC X(01).
+           88 SEC-USR-ACCOUNT-LOCKED             VALUE 'Y'.
+           88 SEC-USR-ACCOUNT-NOT-LOCKED         VALUE 'N' SPACES.
+      * Bytes 61-74: Timestamp of this user's last successful
+      *   sign-on, YYYYMMDDHHMMSS. Stamped by COSGN00C on the
+      *   password-match path. Spaces until the user's first
+      *   successful sign-on.
+         05 SEC-USR-LAST-LOGIN-TS      PIC X(14).
+      * Byte 75: Account status flag. 'Y' or SPACES means the
+      *   account is active (the historical default -- existing
+      *   records created before this flag existed load as
+      *   SPACES). 'N' means the account was deactivated (soft
+      *   deleted) by COUSR03C in place of a hard DELETE; the
+      *   record and its history stay on file, but COSGN00C
+      *   refuses sign-on the same way it refuses a locked-out
+      *   account. There is currently no online reactivation
+      *   path -- COUSR02C's update screen does not touch this
+      *   byte, so a deactivated user stays deactivated until a
+      *   direct VSAM fix.
+         05 SEC-USR-ACTIVE-STATUS      PIC X(01).
+           88 SEC-USR-ACTIVE                     VALUE 'Y' SPACES.
+           88 SEC-USR-INACTIVE                   VALUE 'N'.
+      * Byte 76: Concurrent-session flag. Set to 'Y' by COSGN00C
+      *   on a successful sign-on; cleared back to 'N' when the
+      *   user deliberately signs off (PF3 from the admin or main
+      *   menu back to COSGN00C -- the only two places a user
+      *   chooses to leave rather than navigate within the app).
+      *   A second sign-on attempt while this is 'Y' is normally
+      *   refused as already-signed-on; COSGN00C reclaims it
+      *   instead if SEC-USR-LAST-LOGIN-TS is older than
+      *   WS-SESSION-STALE-LIMIT-SECS, treating an abandoned
+      *   terminal (closed without signing off) the same as a
+      *   clean sign-off rather than a permanent lockout.
+         05 SEC-USR-SESSION-FLAG       PIC X(01).
+           88 SEC-USR-SESSION-ACTIVE             VALUE 'Y'.
+           88 SEC-USR-SESSION-INACTIVE           VALUE 'N' SPACES.
+      * Bytes 77-80: Reserved for future expansion
+         05 SEC-USR-FILLER             PIC X(04).
+      * Bytes 81-88: Date this user's password was last changed,
+      *   YYYYMMDD. Spaces means the password has never been
+      *   changed since the account was created by COUSR01C --
+      *   COSGN00C treats that, or a date older than its expiry
+      *   threshold, as a forced-change condition and routes the
+      *   user to COUSR04C (change password) before the requested
+      *   menu. Stamped with today's date by COUSR04C and by
+      *   COUSR02C whenever an admin edits this user's password.
+         05 SEC-USR-PWD-CHANGED-DT     PIC X(08).
